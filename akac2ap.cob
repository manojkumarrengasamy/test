@@ -189,6 +189,46 @@
 104600*---------------------------------------------------------------*
 104700 01 HILFSFELDER.
 104800    05 H-ZAEHLER-ANZ              PIC 9(003).
+104810/---------------------------------------------------------------*
+104820* Ausgabeschnittstelle fuer CJDWRTE                              *
+104830*---------------------------------------------------------------*
+104840 COPY CJDOWRTI.
+104850/---------------------------------------------------------------*
+104860* Eingabeschnittstelle fuer KJD100                               *
+104870*---------------------------------------------------------------*
+104880 COPY CJDI100.
+104890/---------------------------------------------------------------*
+104900* Ausgabeschnittstelle fuer KJD100                               *
+104910*---------------------------------------------------------------*
+104920 COPY CJDO100.
+104930/---------------------------------------------------------------*
+104940* Uebergabestruktur fuer Indices JD an KORDOBA-Auftrag           *
+104950*---------------------------------------------------------------*
+104960 COPY CCJDIND.
+104970/---------------------------------------------------------------*
+104980* Aenderungs-Tabelle fuer den Journaldaten-Eintrag Schritt 2     *
+104990*---------------------------------------------------------------*
+105000 01 AENDERUNGEN.
+105010    05 AEND-TABELLE              OCCURS 50.
+105020    COPY CJDAENES                REPLACING 01 BY 10,
+105030                                 ==(01)== BY ==(01)==.
+105040 01 C-KONSTANTEN-JD.
+105050    05 C-FUNKTION-HERK-LIEFERN   PIC X(040) VALUE
+105060                                 "LIEFERN-SYSTEM-HERKUNFT".
+105070    05 C-OBJEKT-ESA-JD           PIC X(020) VALUE "ESA-JD".
+105080    05 C-PROT-EINGABE            PIC X(004) VALUE "0006".
+105090    05 C-GV-CI-SCHRITT2          PIC X(008) VALUE "KAC2APOK".
+105100    05 C-FELD-KA000001           PIC X(006) VALUE "000001".
+105110    05 C-AKTION-SCHRITT2         PIC X(006) VALUE "SCHR2 ".
+105120    05 C-0000                    PIC X(004) VALUE "0000".
+105130    05 C-VERARB-KZ-1             PIC X(001) VALUE "1".
+105140    05 C-PROT-LAUFNUMMER         PIC X(004) VALUE "0001".
+105150    05 C-ZUGRIFFSSCHUTZ          PIC X(002) VALUE "00".
+105160    05 C-99991231                PIC 9(008) VALUE 99991231.
+105170    05 C-GV-VERSION              PIC X(003) VALUE "001".
+105180    05 C-OBJEKT-KJD100           PIC X(020) VALUE "KJD100".
+105190    05 H-ZUGRIFFSKRITERIUM       PIC 9(007).
+105200    05 H-IND                     PIC 9(003).
 104900/---------------------------------------------------------------*
 105000* Meldungsgewichte                                              *
 105100*---------------------------------------------------------------*
@@ -221,9 +261,17 @@
 107800/---------------------------------------------------------------*
 107900* Uebergabestruktur fuer Indices an KORDOBA-Auftrag
 108000*---------------------------------------------------------------*
-108100  COPY DKAXIND.   
+108100  COPY DKAXIND.
+108150/---------------------------------------------------------------*
+108160* Anmeldedaten                                                  *
+108170*---------------------------------------------------------------*
+108180  COPY CGSO1ANM.
+108190/---------------------------------------------------------------*
+108195* Uebergabeparameter fuer CGSTAB                                *
+108196*---------------------------------------------------------------*
+108197  COPY CGSTTAB.
 108200/---------------------------------------------------------------*
-108300* Aufruf von Service-Funktionen         
+108300* Aufruf von Service-Funktionen
 108400*---------------------------------------------------------------*
 108500 01 DUMMY                         PIC X(001).
 108600/---------------------------------------------------------------*
@@ -273,6 +321,7 @@
 113000       WHEN C-SET
 113100         PERFORM APDU-FELDER-LESEN                                             
 113200         PERFORM AUFTRAG-AKA4OF
+113250         PERFORM ANLEGEN-JOURNAL-CI
 113300         PERFORM APDU-FELDER-SCHREIBEN
 113400       WHEN OTHER                                             
 113500         GO TO PROGRAMM-VERLASSEN
@@ -396,9 +445,92 @@
 125300     END-IF 
 125400     .                                                            
 125500 AUFTRAG-AKA4OF-1002.
-125600     EXIT.                                                        
-125700/                                                                 
-125800 INIT-KADA-KAC2AP SECTION.                                        
+125600     EXIT.
+125650/
+125660 ANLEGEN-JOURNAL-CI SECTION.
+125670 ANLEGEN-JOURNAL-CI-1001.
+125680*---------------------------------------------------------------*
+125690* Schritt-2-Abschluss (Aufruf AKA4OF durch diesen CI-Auftrag)    *
+125700* im Aenderungsjournal KJD100 protokollieren, damit der Ablauf  *
+125710* der Dialoginteraktion (Anzeige, dann Aenderung ueber diesen   *
+125720* CI-Auftrag) lueckenlos nachvollziehbar ist.                   *
+125730*---------------------------------------------------------------*
+125740     PERFORM LESEN-ANMELDEDATEN
+125750*
+125760     CALL "CJDWRTE"
+125770     USING C-FUNKTION-HERK-LIEFERN
+125780           C-KONFIG-ID-KA
+125790           C-OBJEKT-ESA-JD
+125800           GSOVER-VERSTAENDIGUNGSBEREICH
+125810           DUMMY
+125820           JDOWRTI-AUSGABEBEREICH
+125830           DUMMY
+125840     IF GSOVER-GEWICHT            > C-GEW-NICHT-GESETZT
+125850     THEN
+125860       GO TO PROGRAMM-VERLASSEN
+125870     END-IF
+125880*
+125890     MOVE C-PROT-EINGABE          TO JDI100-PROTOKOLLGRUND
+125900     MOVE C-GV-CI-SCHRITT2        TO JDI100-GV
+125910     MOVE KAC2AP-E-BEMERKUNG (1:60)
+125920                                  TO JDI100-BEMERKUNG1
+125930     MOVE ZERO                    TO H-IND
+125940     ADD C-1                      TO H-IND
+125950     MOVE C-FELD-KA000001         TO JDAENES-AEND-FELD(H-IND)
+125960     MOVE C-AKTION-SCHRITT2
+125970       TO JDAENES-AEND-FELDINHALT-NEU(H-IND)
+125980     MOVE KAC2AP-E-ABSTIMMKREIS   TO H-ZUGRIFFSKRITERIUM
+125990     MOVE H-ZUGRIFFSKRITERIUM     TO JDI100-ZUGRIFFSKRITERIUM
+126000     MOVE H-IND                   TO JDI100-ANZAHL-AEN-INF
+126010     MOVE C-VERARB-KZ-1           TO JDI100-VERARB-KZ
+126020     MOVE JDOWRTI-HERKUNFT        TO JDI100-HERKUNFTS-KZ
+126030     MOVE GSO1ANM-GV-DATUM        TO JDI100-DATUM-EINGABE
+126040     MOVE C-PROT-LAUFNUMMER       TO JDI100-PROT-LAUFNUMMER
+126050     MOVE C-ZUGRIFFSSCHUTZ        TO JDI100-ZUGRIFFSSCHUTZ
+126060     MOVE C-0000                  TO JDI100-OBG-EINGABE
+126070     MOVE C-0000                  TO JDI100-OBG-BESTAND
+126080     MOVE C-0000                  TO JDI100-OBG-FREIGABE
+126090     MOVE C-GV-VERSION            TO JDI100-GV-VERSION
+126100     MOVE GSO1ANM-QUELLE-DATUM    TO JDI100-DATUM-WIRKSAM-VON
+126110     MOVE C-99991231              TO JDI100-DATUM-WIRKSAM-BIS
+126120     CALL "CGSAUF"
+126130     USING C-AUF-AUFRUF-AL
+126140           C-KONFIG-ID-GS
+126150           C-OBJEKT-KJD100
+126160           GSOVER-VERSTAENDIGUNGSBEREICH
+126170           JDI100-EINGABEBEREICH
+126180           JDO100-AUSGABEBEREICH
+126190           CJDIND-INDICES
+126200           AENDERUNGEN
+126210     IF GSOVER-GEWICHT            > C-GEW-WARNUNG
+126220     THEN
+126230       GO TO PROGRAMM-VERLASSEN
+126240     END-IF
+126250     .
+126260 ANLEGEN-JOURNAL-CI-1002.
+126270     EXIT.
+126280/---------------------------------------------------------------*
+126290* Lesen der Anmeldedaten                                        *
+126300*---------------------------------------------------------------*
+126310 LESEN-ANMELDEDATEN SECTION.
+126320 LESEN-ANMELDEDATEN-1001.
+126330     CALL "CGSTAB"
+126340     USING C-TAB-ANM-DAT-LESEN
+126350           C-KONFIG-ID-GS
+126360           C-OBJEKT-TAB-ANMELDEDATEN
+126370           GSOVER-VERSTAENDIGUNGSBEREICH
+126380           DUMMY
+126390           GSO1ANM-AUSGABEBEREICH
+126400           GSTTAB-EIN-AUSGABEBEREICH
+126410     IF GSOVER-GEWICHT            NOT = C-GEW-NICHT-GESETZT
+126420     THEN
+126430       GO TO PROGRAMM-VERLASSEN
+126440     END-IF
+126450     .
+126460 LESEN-ANMELDEDATEN-1002.
+126470     EXIT.
+125700/
+125800 INIT-KADA-KAC2AP SECTION.
 125900 INIT-KADA-KAC2AP-1001.                                           
 126000*---------------------------------------------------------------* 
 126100* Initialisieren der aller KADA-Felder , Achtung bei PIC-9-Feldern
