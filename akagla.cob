@@ -0,0 +1,502 @@
+000010* ELEMENTKOPF-COBOL-SOURCE ********************************%*
+000020*@CR                                                              CCC
+000030* COPYRIGHT (C) 2018                                              CCC
+000040* Fidelity National Information Services, Inc. and/or its         CCC
+000050* subsidiaries - All Rights Reserved worldwide.                   CCC
+000060* This document is protected under the trade secret and           CCC
+000070* copyright laws as the property of Fidelity National             CCC
+000080* Information Services, Inc. and/or its subsidiaries.             CCC
+000090* Copying, reproduction or distribution should be limited         CCC
+000100* and only to employees with a ( need to know )                   CCC
+000110* to do their job. Any disclosure of this document                CCC
+000120* to third parties is strictly prohibited.                        CCC
+000130*@CR
+000140*
+000150* ELEMENTIDENTIFIKATION :
+000160* -----------------------
+000170*
+000180*@a_element_info
+000190*@Titel         : Abgleich Abstimmpositionen gegen GL-Buchungen
+000200*@Elementname   : akagla.cob
+000210*@Elementtyp    : cob
+000220*@Version       : k151-00001
+000230*@Produkt       : ak
+000240*@Liefertiefe   : nur_lesen
+000250*@Kategorie     : sao
+000260*@BatchDialog   : batch
+000270*@Pruefe_aekz   : j
+000280*@e_element_info
+000290*
+000300*@Title        : Abgleich Abstimmpositionen gegen GL-Buchungen *
+000310* Verfasser    : Michael Brandtner                          *
+000320* Erstelldatum : 02.01.2024                                 *
+000330*                                                           *
+000340*@A-ELEMENTBESCHREIBUNG                                     *
+000350* Modul-Beschreibung:                                       *
+000360* ------------------                                        *
+000370* Batchprogramm zum Abgleich der ueber AKA5OF/AKAC5AL        *
+000380* gelieferten offenen und geschlossenen Abstimmpositionen    *
+000390* gegen einen externen Hauptbuch-Buchungsfeed (GLAFEED).     *
+000400* Je Kriterienzeile aus GLAPARM (Abstimmkreis-Typ, optional  *
+000410* Abstimmkreis-Nr, analog AKC5PARM in AKAC5EX) werden ueber  *
+000420* AKA5OF (Funktion 01-STD-APO-LIST-SUCHE, volle Seiten-      *
+000430* blaetterung wie in AKAC5EX) nacheinander die offenen        *
+000440* (Status 2) und die geschlossenen (Status 8) Positionen     *
+000450* gelesen. Der GL-Buchungsfeed wird vorab vollstaendig in    *
+000460* eine Arbeitstabelle GLA-TABELLE eingelesen (bis zu         *
+000470* C-GL-MAX-ANZAHL Zeilen je Lauf - Grenze analog der         *
+000480* OCCURS-200-Konvention der Trefferlisten von AKA5OF) und je *
+000490* Position anhand der Primanota gesucht (2410-GL-SATZ-SUCHEN).*
+000500* Stimmen Primanota, Betrag und Buchungstag ueberein, gilt   *
+000510* die Position als abgeglichen (GLA-ABGEGLICHEN gesetzt);    *
+000520* bei Abweichung in Betrag oder Buchungstag bzw. wenn keine  *
+000530* GL-Buchung zur Primanota existiert, wird ein Abweichungs-  *
+000540* satz in die Ausgabedatei GLAAUS geschrieben. Nach          *
+000550* Verarbeitung aller Kriterienzeilen werden zusaetzlich alle *
+000560* GL-Buchungen gemeldet, zu denen keine Abstimmposition      *
+000570* gefunden wurde (2500-GL-OHNE-APO) - die vom Auftrag         *
+000580* geforderte Pruefung "in beide Richtungen".                 *
+000590*@E-ELEMENTBESCHREIBUNG                                     *
+000600*                                                           *
+000610*@A-COBOL-COPY                                              *
+000620* Benoetigte COBOL-Copies:                                  *
+000630* DCTGRCGE   : RETURNCODE GEWICHTE                          *
+000640* CGSOVER    : VERSTAENDIGUNGSBEREICH                       *
+000650* CKAI5OF2   : EINGABEBEREICH AKA5OF                        *
+000660* CKAI5OF3   : EINGABEBEREICH AKA5OF                        *
+000670* CKAO5OF2   : AUSGABEBEREICH AKA5OF                        *
+000680* DKAXIND    : INDICES AKA5OF                               *
+000690* CKAXIND    : INDICES AKA5OF                               *
+000700*@E-COBOL-COPY                                              *
+000710*
+000720* AENDERUNGSPROTOKOLL:                                      *
+000730* --------------------                                      *
+000740* D01 R69771                                                *     D01
+000750*     Neuanlage - Abgleich Abstimmpositionen (AKA5OF) gegen  *     D01
+000760*     externen GL-Buchungsfeed (Primanota/Betrag/Butag),     *     D01
+000770*     Meldung von Positionen ohne GL-Buchung und von GL-     *     D01
+000780*     Buchungen ohne Abstimmposition.                        *     D01
+000790*     Datum: 02.01.2024                          NKZ: MBR   *     D01
+000800*                                                           *     D01
+000801* D02 R69771                                                *     D02
+000802*     Mainline lief nach der Verarbeitung ohne STOP RUN in   *     D02
+000803*     die naechste Programmsektion durch. STOP RUN ergaenzt. *     D02
+000804*     Datum: 02.09.2024                          NKZ: BRU   *     D02
+000805*                                                           *     D02
+000810* ENDE ELEMENTKOPF ******************************************
+000820/
+000830 IDENTIFICATION DIVISION.
+000840 PROGRAM-ID. AKAGLA.
+000850 ENVIRONMENT DIVISION.
+000860 CONFIGURATION SECTION.
+000870 SPECIAL-NAMES.
+000880     DECIMAL-POINT                IS COMMA.
+000890 INPUT-OUTPUT SECTION.
+000900 FILE-CONTROL.
+000910     SELECT GLAPARM               ASSIGN TO "GLAPARM"
+000920                          ORGANIZATION IS LINE SEQUENTIAL.
+000930     SELECT GLAFEED               ASSIGN TO "GLAFEED"
+000940                          ORGANIZATION IS LINE SEQUENTIAL.
+000950     SELECT GLAAUS                ASSIGN TO "GLAAUS"
+000960                          ORGANIZATION IS LINE SEQUENTIAL.
+000970 DATA DIVISION.
+000980 FILE SECTION.
+000990 FD  GLAPARM
+001000     RECORDING MODE IS F.
+001010 01  GLA-PARM-SATZ.
+001020     05 GLA-P-ABSTIMMKREIS-TYP    PIC X(002).
+001030     05 GLA-P-ABSTIMMKREIS        PIC 9(005).
+001040 FD  GLAFEED
+001050     RECORDING MODE IS F.
+001060 01  GLA-FEED-SATZ.
+001070     05 GLA-F-PRIMANOTA           PIC 9(005).
+001080     05 GLA-F-BETRAG              PIC S9(011)V99.
+001090     05 GLA-F-BUTAG               PIC 9(008).
+001100 FD  GLAAUS
+001110     RECORDING MODE IS F.
+001120 01  GLA-AUS-ZEILE                PIC X(200).
+001130*---------------------------------------------------------------*
+001140* WORKING-STORAGE-Section                                       *
+001150*---------------------------------------------------------------*
+001160 WORKING-STORAGE SECTION.
+001170 01  VERS-INF.
+001180     05  FILLER PIC X(13) VALUE "ELEM=akagla  ".
+001190     05  FILLER PIC X(15) VALUE "VERS=k151-00001".
+001200*---------------------------------------------------------------*
+001210* Konstanten                                                    *
+001220*---------------------------------------------------------------*
+001230 01  GS-KONSTANTEN.
+001240     20 C-KONFIG-ID-KA            PIC X(002) VALUE "KA".
+001250     20 C-AKAGLA                  PIC X(006) VALUE "AKAGLA".
+001260     20 C-01-STD-APO-LIST-SUCHE   PIC X(040)
+001270                          VALUE "01-STD-APO-LIST-SUCHE".
+001280     20 C-ANZ-TREFFER             PIC 9(003) VALUE 100.
+001290     20 C-GL-MAX-ANZAHL           PIC 9(003) VALUE 200.
+001300     20 C-J                       PIC X(001) VALUE "J".
+001310     20 C-N                       PIC X(001) VALUE "N".
+001320     20 C-1                       PIC 9(004) COMP-5 VALUE 1.
+001330 01  C-STATI.
+001340     05 C-STATUS-OFFEN            PIC 9(001) VALUE 2.
+001350     05 C-STATUS-GESCHLOSSEN      PIC 9(001) VALUE 8.
+001360*---------------------------------------------------------------*
+001370* Meldungsgewichte                                              *
+001380*---------------------------------------------------------------*
+001390  COPY DCTGRCGE.
+001400*---------------------------------------------------------------*
+001410* Verstaendigungsbereich, Indices, Auftragsschnittstelle AKA5OF *
+001420*---------------------------------------------------------------*
+001430  COPY CGSOVER.
+001440  COPY DKAXIND.
+001450  COPY CKAXIND.
+001460  COPY CKAI5OF2.
+001470  COPY CKAI5OF3.
+001480  COPY CKAO5OF2.
+001490*---------------------------------------------------------------*
+001500* Arbeitstabelle GL-Buchungsfeed                                *
+001510*---------------------------------------------------------------*
+001520 01  GLA-TABELLE.
+001530     05  GLA-EINTRAG OCCURS 200.
+001540         10  GLA-T-PRIMANOTA          PIC 9(005).
+001550         10  GLA-T-BETRAG             PIC S9(011)V99.
+001560         10  GLA-T-BUTAG              PIC 9(008).
+001570         10  GLA-T-ABGEGLICHEN-KZ     PIC X(001).
+001580             88  GLA-T-ABGEGLICHEN        VALUE "J".
+001590             88  GLA-T-NICHT-ABGEGLICHEN  VALUE "N".
+001600*---------------------------------------------------------------*
+001610* Ausgabezeile                                                  *
+001620*---------------------------------------------------------------*
+001630 01  GLA-DETAIL.
+001640     05 GLA-D-ART                 PIC X(010).
+001650     05 FILLER                    PIC X(001) VALUE SPACE.
+001660     05 GLA-D-PRIMANOTA           PIC 9(005).
+001670     05 FILLER                    PIC X(001) VALUE SPACE.
+001680     05 GLA-D-BETRAG-KORDOBA      PIC -(011)9,99.
+001690     05 FILLER                    PIC X(001) VALUE SPACE.
+001700     05 GLA-D-BETRAG-GL           PIC -(011)9,99.
+001710     05 FILLER                    PIC X(001) VALUE SPACE.
+001720     05 GLA-D-BUTAG-KORDOBA       PIC 9(008).
+001730     05 FILLER                    PIC X(001) VALUE SPACE.
+001740     05 GLA-D-BUTAG-GL            PIC 9(008).
+001750*---------------------------------------------------------------*
+001760* Hilfsvariable                                                 *
+001770*---------------------------------------------------------------*
+001780 01  DUMMY                        PIC X(001).
+001790 01  H-PARM-N-VORHANDEN           PIC X(001).
+001800     88 PARM-VORHANDEN            VALUE "J".
+001810     88 PARM-N-VORHANDEN          VALUE "N".
+001820 01  H-FEED-EOF-KZ                PIC X(001).
+001830     88 FEED-EOF                  VALUE "J".
+001840     88 FEED-N-EOF                VALUE "N".
+001850 01  H-WEITER-KZ                  PIC X(001).
+001860     88 WEITER-JA                 VALUE "J".
+001870     88 WEITER-NEIN               VALUE "N".
+001880 01  H-AUFSETZ-KZ                 PIC X(001).
+001890 01  H-GEFUNDEN-KZ                PIC X(001).
+001900     88 GLA-GEFUNDEN              VALUE "J".
+001910     88 GLA-N-GEFUNDEN            VALUE "N".
+001920 01  H-STATUS-AKTUELL             PIC 9(001).
+001930 01  H-GL-ANZAHL                  PIC 9(003) COMP-3.
+001940 01  H-GL-INDEX                   PIC 9(003) COMP-3.
+001950 01  H-INDEX                      PIC 9(003) COMP-3.
+001960 01  H-ZAEHLER                    PIC 9(003) COMP-3.
+001970/****************************************************************
+001980 PROCEDURE DIVISION.
+001990*****************************************************************
+002000 0000-MAINLINE SECTION.
+002010 0000-MAINLINE-1001.
+002020     PERFORM 1000-INITIALISIERUNG THRU 1000-INITIALISIERUNG-EXIT
+002030     PERFORM 2000-VERARBEITUNG    THRU 2000-VERARBEITUNG-EXIT
+002040     PERFORM 2500-GL-OHNE-APO     THRU 2500-GL-OHNE-APO-EXIT
+002050     PERFORM 9999-EXIT            THRU 9999-EXIT-EXIT
+002055     STOP RUN                                                     D02
+002060     .
+002070 0000-MAINLINE-1002.
+002080     EXIT.
+002090*---------------------------------------------------------------*
+002100* Initialisierung                                                *
+002110*---------------------------------------------------------------*
+002120 1000-INITIALISIERUNG SECTION.
+002130 1000-INITIALISIERUNG-1001.
+002140     OPEN INPUT  GLAPARM
+002150     OPEN OUTPUT GLAAUS
+002160     MOVE D-KAXIND-INDICES        TO KAXIND-INDICES
+002170     INITIALIZE GLA-TABELLE
+002180     MOVE ZERO                    TO H-GL-ANZAHL
+002190     PERFORM 1100-GL-FEED-LADEN   THRU 1100-GL-FEED-LADEN-EXIT
+002200     .
+002210 1000-INITIALISIERUNG-1002.
+002220 1000-INITIALISIERUNG-EXIT.
+002230     EXIT.
+002240*---------------------------------------------------------------*
+002250* GL-Buchungsfeed vollstaendig in die Arbeitstabelle einlesen   *
+002260*---------------------------------------------------------------*
+002270 1100-GL-FEED-LADEN SECTION.
+002280 1100-GL-FEED-LADEN-1001.
+002290     OPEN INPUT GLAFEED
+002300     SET FEED-N-EOF               TO TRUE
+002310     PERFORM 1110-GL-SATZ-LESEN   THRU 1110-GL-SATZ-LESEN-EXIT
+002320     PERFORM UNTIL FEED-EOF
+002330        OR H-GL-ANZAHL             NOT < C-GL-MAX-ANZAHL
+002340       ADD C-1                    TO H-GL-ANZAHL
+002350       MOVE GLA-F-PRIMANOTA
+002360         TO GLA-T-PRIMANOTA (H-GL-ANZAHL)
+002370       MOVE GLA-F-BETRAG
+002380         TO GLA-T-BETRAG (H-GL-ANZAHL)
+002390       MOVE GLA-F-BUTAG
+002400         TO GLA-T-BUTAG (H-GL-ANZAHL)
+002410       SET GLA-T-NICHT-ABGEGLICHEN (H-GL-ANZAHL) TO TRUE
+002420       PERFORM 1110-GL-SATZ-LESEN THRU 1110-GL-SATZ-LESEN-EXIT
+002430     END-PERFORM
+002440     CLOSE GLAFEED
+002450     .
+002460 1100-GL-FEED-LADEN-1002.
+002470 1100-GL-FEED-LADEN-EXIT.
+002480     EXIT.
+002490*---------------------------------------------------------------*
+002500* Eine Zeile des GL-Buchungsfeeds lesen                         *
+002510*---------------------------------------------------------------*
+002520 1110-GL-SATZ-LESEN SECTION.
+002530 1110-GL-SATZ-LESEN-1001.
+002540     READ GLAFEED
+002550       AT END
+002560         SET FEED-EOF             TO TRUE
+002570       NOT AT END
+002580         SET FEED-N-EOF           TO TRUE
+002590     END-READ
+002600     .
+002610 1110-GL-SATZ-LESEN-1002.
+002620 1110-GL-SATZ-LESEN-EXIT.
+002630     EXIT.
+002640*---------------------------------------------------------------*
+002650* Verarbeitung: je Kriterienzeile offene und geschlossene       *
+002660* Abstimmpositionen gegen den GL-Buchungsfeed abgleichen        *
+002670*---------------------------------------------------------------*
+002680 2000-VERARBEITUNG SECTION.
+002690 2000-VERARBEITUNG-1001.
+002700     PERFORM 2010-PARM-LESEN      THRU 2010-PARM-LESEN-EXIT
+002710     PERFORM UNTIL PARM-N-VORHANDEN
+002720       MOVE C-STATUS-OFFEN        TO H-STATUS-AKTUELL
+002730       PERFORM 2100-STATUS-VERARB THRU 2100-STATUS-VERARB-EXIT
+002740       MOVE C-STATUS-GESCHLOSSEN  TO H-STATUS-AKTUELL
+002750       PERFORM 2100-STATUS-VERARB THRU 2100-STATUS-VERARB-EXIT
+002760       PERFORM 2010-PARM-LESEN    THRU 2010-PARM-LESEN-EXIT
+002770     END-PERFORM
+002780     .
+002790 2000-VERARBEITUNG-1002.
+002800 2000-VERARBEITUNG-EXIT.
+002810     EXIT.
+002820*---------------------------------------------------------------*
+002830* Eine Kriterienzeile aus GLAPARM lesen                         *
+002840*---------------------------------------------------------------*
+002850 2010-PARM-LESEN SECTION.
+002860 2010-PARM-LESEN-1001.
+002870     READ GLAPARM
+002880       AT END
+002890         SET PARM-N-VORHANDEN     TO TRUE
+002900       NOT AT END
+002910         SET PARM-VORHANDEN       TO TRUE
+002920     END-READ
+002930     .
+002940 2010-PARM-LESEN-1002.
+002950 2010-PARM-LESEN-EXIT.
+002960     EXIT.
+002970*---------------------------------------------------------------*
+002980* Trefferliste zu einem Status vollstaendig abgleichen          *
+002990*---------------------------------------------------------------*
+003000 2100-STATUS-VERARB SECTION.
+003010 2100-STATUS-VERARB-1001.
+003020     MOVE C-N                     TO H-AUFSETZ-KZ
+003030     SET WEITER-JA                TO TRUE
+003040     PERFORM UNTIL WEITER-NEIN
+003050       PERFORM 2110-SEITE-LESEN   THRU 2110-SEITE-LESEN-EXIT
+003060     END-PERFORM
+003070     .
+003080 2100-STATUS-VERARB-1002.
+003090 2100-STATUS-VERARB-EXIT.
+003100     EXIT.
+003110*---------------------------------------------------------------*
+003120* Eine Seite (bis zu C-ANZ-TREFFER Saetze) von AKA5OF holen und *
+003130* jeden Treffer gegen den GL-Buchungsfeed abgleichen            *
+003140*---------------------------------------------------------------*
+003150 2110-SEITE-LESEN SECTION.
+003160 2110-SEITE-LESEN-1001.
+003170     MOVE HIGH-VALUE              TO KAI5OF3-EINGABEBEREICH
+003180     MOVE GLA-P-ABSTIMMKREIS-TYP  TO KAI5OF3-S-ABSTIMMKREIS-TYP
+003190     MOVE H-STATUS-AKTUELL        TO KAI5OF3-S-STATUS
+003200     IF GLA-P-ABSTIMMKREIS        NUMERIC
+003210        AND GLA-P-ABSTIMMKREIS    NOT = ZERO
+003220     THEN
+003230       MOVE GLA-P-ABSTIMMKREIS
+003240         TO KAI5OF3-S-ABSTIMMKREIS-NR
+003250     END-IF
+003260     MOVE C-ANZ-TREFFER           TO KAI5OF3-ANF-ANZ-TREFFER
+003270     MOVE H-AUFSETZ-KZ
+003271       TO KAI5OF3-ANF-KZ-AUFSETZ-ZUGRIFF
+003280     CALL "AKA5OF" USING
+003290          C-01-STD-APO-LIST-SUCHE
+003300          C-KONFIG-ID-KA
+003310          C-AKAGLA
+003320          GSOVER-VERSTAENDIGUNGSBEREICH
+003330          KAI5OF3-EINGABEBEREICH
+003340          KAO5OF2-AUSGABEBEREICH
+003350          DUMMY
+003360          KAXIND-INDICES
+003370     END-CALL
+003380     IF GSOVER-GEWICHT            > C-GEW-WARNUNG
+003390        OR KAO5OF2-IND-LETZT       = ZERO
+003400     THEN
+003410       SET WEITER-NEIN            TO TRUE
+003420     ELSE
+003430       MOVE 1                     TO H-INDEX
+003440       MOVE KAO5OF2-IND-LETZT     TO H-ZAEHLER
+003450       PERFORM 2120-APO-ABGLEICHEN
+003460                          THRU 2120-APO-ABGLEICHEN-EXIT
+003470                          VARYING H-INDEX FROM 1 BY 1
+003480                          UNTIL H-INDEX > H-ZAEHLER
+003490       IF KAO5OF2-IND-LETZT       < C-ANZ-TREFFER
+003500       THEN
+003510         SET WEITER-NEIN          TO TRUE
+003520       ELSE
+003530         MOVE C-J                 TO H-AUFSETZ-KZ
+003540       END-IF
+003550     END-IF
+003560     .
+003570 2110-SEITE-LESEN-1002.
+003580 2110-SEITE-LESEN-EXIT.
+003590     EXIT.
+003600*---------------------------------------------------------------*
+003610* Eine Abstimmposition gegen den GL-Buchungsfeed abgleichen     *
+003620*---------------------------------------------------------------*
+003630 2120-APO-ABGLEICHEN SECTION.
+003640 2120-APO-ABGLEICHEN-1001.
+003650     PERFORM 2410-GL-SATZ-SUCHEN  THRU 2410-GL-SATZ-SUCHEN-EXIT
+003660     IF GLA-N-GEFUNDEN
+003670     THEN
+003680       MOVE "KEIN-GL"             TO GLA-D-ART
+003690       MOVE KAO5OF2-APO-PRIMANOTA (H-INDEX)
+003700         TO GLA-D-PRIMANOTA
+003710       MOVE KAO5OF2-APO-BETRAG (H-INDEX)
+003720         TO GLA-D-BETRAG-KORDOBA
+003730       MOVE ZERO                  TO GLA-D-BETRAG-GL
+003740       MOVE KAO5OF2-APO-BUTAG (H-INDEX)
+003750         TO GLA-D-BUTAG-KORDOBA
+003760       MOVE ZERO                  TO GLA-D-BUTAG-GL
+003770       PERFORM 2420-DETAIL-SCHREIBEN
+003780                          THRU 2420-DETAIL-SCHREIBEN-EXIT
+003790     ELSE
+003800       SET GLA-T-ABGEGLICHEN (H-GL-INDEX) TO TRUE
+003810       IF KAO5OF2-APO-BETRAG (H-INDEX)
+003820          NOT = GLA-T-BETRAG (H-GL-INDEX)
+003830          OR KAO5OF2-APO-BUTAG (H-INDEX)
+003840             NOT = GLA-T-BUTAG (H-GL-INDEX)
+003850       THEN
+003860         MOVE "ABWEICHUNG"        TO GLA-D-ART
+003870         MOVE KAO5OF2-APO-PRIMANOTA (H-INDEX)
+003880           TO GLA-D-PRIMANOTA
+003890         MOVE KAO5OF2-APO-BETRAG (H-INDEX)
+003900           TO GLA-D-BETRAG-KORDOBA
+003910         MOVE GLA-T-BETRAG (H-GL-INDEX)
+003920           TO GLA-D-BETRAG-GL
+003930         MOVE KAO5OF2-APO-BUTAG (H-INDEX)
+003940           TO GLA-D-BUTAG-KORDOBA
+003950         MOVE GLA-T-BUTAG (H-GL-INDEX)
+003960           TO GLA-D-BUTAG-GL
+003970         PERFORM 2420-DETAIL-SCHREIBEN
+003980                          THRU 2420-DETAIL-SCHREIBEN-EXIT
+003990       END-IF
+004000     END-IF
+004010     .
+004020 2120-APO-ABGLEICHEN-1002.
+004030 2120-APO-ABGLEICHEN-EXIT.
+004040     EXIT.
+004050*---------------------------------------------------------------*
+004060* Abweichungssatz in die Ausgabedatei schreiben                 *
+004070*---------------------------------------------------------------*
+004080 2420-DETAIL-SCHREIBEN SECTION.
+004090 2420-DETAIL-SCHREIBEN-1001.
+004100     MOVE GLA-DETAIL               TO GLA-AUS-ZEILE
+004110     WRITE GLA-AUS-ZEILE
+004120     .
+004130 2420-DETAIL-SCHREIBEN-1002.
+004140 2420-DETAIL-SCHREIBEN-EXIT.
+004150     EXIT.
+004160*---------------------------------------------------------------*
+004170* Einen GL-Buchungssatz in der Arbeitstabelle zur aktuellen     *
+004180* Primanota der Abstimmposition suchen                          *
+004190*---------------------------------------------------------------*
+004200 2410-GL-SATZ-SUCHEN SECTION.
+004210 2410-GL-SATZ-SUCHEN-1001.
+004220     SET GLA-N-GEFUNDEN           TO TRUE
+004230     MOVE ZERO                    TO H-GL-INDEX
+004240     PERFORM 2411-GL-EINTRAG-PRUEFEN
+004250                          THRU 2411-GL-EINTRAG-PRUEFEN-EXIT
+004260                          VARYING H-GL-INDEX FROM 1 BY 1
+004270                          UNTIL H-GL-INDEX > H-GL-ANZAHL
+004280                          OR GLA-GEFUNDEN
+004290     .
+004300 2410-GL-SATZ-SUCHEN-1002.
+004310 2410-GL-SATZ-SUCHEN-EXIT.
+004320     EXIT.
+004330*---------------------------------------------------------------*
+004340* Einen Eintrag der GL-Arbeitstabelle auf Primanota-Gleichheit  *
+004350* pruefen                                                        *
+004360*---------------------------------------------------------------*
+004370 2411-GL-EINTRAG-PRUEFEN SECTION.
+004380 2411-GL-EINTRAG-PRUEFEN-1001.
+004390     IF GLA-T-PRIMANOTA (H-GL-INDEX)
+004400        = KAO5OF2-APO-PRIMANOTA (H-INDEX)
+004410     THEN
+004420       SET GLA-GEFUNDEN           TO TRUE
+004430     END-IF
+004440     .
+004450 2411-GL-EINTRAG-PRUEFEN-1002.
+004460 2411-GL-EINTRAG-PRUEFEN-EXIT.
+004470     EXIT.
+004480*---------------------------------------------------------------*
+004490* GL-Buchungen ohne zugehoerige Abstimmposition melden          *
+004500*---------------------------------------------------------------*
+004510 2500-GL-OHNE-APO SECTION.
+004520 2500-GL-OHNE-APO-1001.
+004530     MOVE ZERO                    TO H-GL-INDEX
+004540     PERFORM 2510-GL-EINTRAG-MELDEN
+004550                          THRU 2510-GL-EINTRAG-MELDEN-EXIT
+004560                          VARYING H-GL-INDEX FROM 1 BY 1
+004570                          UNTIL H-GL-INDEX > H-GL-ANZAHL
+004580     .
+004590 2500-GL-OHNE-APO-1002.
+004600 2500-GL-OHNE-APO-EXIT.
+004610     EXIT.
+004620*---------------------------------------------------------------*
+004630* Einen unabgeglichenen GL-Eintrag als KEIN-APO melden          *
+004640*---------------------------------------------------------------*
+004650 2510-GL-EINTRAG-MELDEN SECTION.
+004660 2510-GL-EINTRAG-MELDEN-1001.
+004670     IF GLA-T-NICHT-ABGEGLICHEN (H-GL-INDEX)
+004680     THEN
+004690       MOVE "KEIN-APO"            TO GLA-D-ART
+004700       MOVE GLA-T-PRIMANOTA (H-GL-INDEX)
+004710         TO GLA-D-PRIMANOTA
+004720       MOVE ZERO                  TO GLA-D-BETRAG-KORDOBA
+004730       MOVE GLA-T-BETRAG (H-GL-INDEX)
+004740         TO GLA-D-BETRAG-GL
+004750       MOVE ZERO                  TO GLA-D-BUTAG-KORDOBA
+004760       MOVE GLA-T-BUTAG (H-GL-INDEX)
+004770         TO GLA-D-BUTAG-GL
+004780       PERFORM 2420-DETAIL-SCHREIBEN
+004790                          THRU 2420-DETAIL-SCHREIBEN-EXIT
+004800     END-IF
+004810     .
+004820 2510-GL-EINTRAG-MELDEN-1002.
+004830 2510-GL-EINTRAG-MELDEN-EXIT.
+004840     EXIT.
+004850*---------------------------------------------------------------*
+004860* Programmende                                                  *
+004870*---------------------------------------------------------------*
+004880 9999-EXIT SECTION.
+004890 9999-EXIT-1001.
+004900     CLOSE GLAPARM
+004910     CLOSE GLAAUS
+004920     .
+004930 9999-EXIT-1002.
+004940 9999-EXIT-EXIT.
+004950     EXIT.
