@@ -0,0 +1,317 @@
+000010* ELEMENTKOPF-COBOL-SOURCE ********************************%*
+000100*@CR                                                              CCC
+000150* COPYRIGHT (C) 2018                                              CCC
+000151* Fidelity National Information Services, Inc. and/or its         CCC
+000152* subsidiaries - All Rights Reserved worldwide.                   CCC
+000153* This document is protected under the trade secret and           CCC
+000154* copyright laws as the property of Fidelity National             CCC
+000155* Information Services, Inc. and/or its subsidiaries.             CCC
+000156* Copying, reproduction or distribution should be limited         CCC
+000157* and only to employees with a ( need to know )                   CCC
+000158* to do their job. Any disclosure of this document                CCC
+000159* to third parties is strictly prohibited.                        CCC
+000160*@CR
+000160*
+000160* ELEMENTIDENTIFIKATION :
+000160* -----------------------
+000160*
+000160*@a_element_info
+000160*@Titel         : SLA-Ueberwachung freizugeben Schliessungen
+000160*@Elementname   : akasla.cob
+000160*@Elementtyp    : cob
+000160*@Version       : k151-00001
+000160*@Produkt       : ak
+000160*@Liefertiefe   : nur_lesen
+000160*@Kategorie     : sao
+000160*@BatchDialog   : batch
+000160*@Pruefe_aekz   : j
+000160*@e_element_info
+000160*
+001000*@Title        : SLA-Ueberwachung freizugeben Schliessungen    *
+001100* Verfasser    : Andreas Wegmann                            *
+001200* Erstelldatum : 27.07.2022                                 *
+001400*                                                           *
+001500*@A-ELEMENTBESCHREIBUNG                                     *
+001600* Modul-Beschreibung:                                       *
+001700* ------------------                                        *
+001800* Batchprogramm, das - anders als AKAFRZ (reine Uebersicht)  *
+001900* und AKANOTI (Benachrichtigung bei tatsaechlicher Status-   *
+002000* Aenderung) - gezielt Schliessungen ueberwacht, die im      *
+002100* Status 5 (freizugeben) haengen geblieben sind. Es liest     *
+002200* zeilenweise KA_TABLE_SCH (ueber CGSTAB, analog AKAFRZ/      *
+002300* AKAARC), selektiert alle Saetze mit SCH-STATUS = C-STATUS-  *
+002400* FREIZUGEBEN und vergleicht die seit SCH-DATUM-ANLAGE        *
+002500* verstrichene Wartezeit mit einem ueber SLAPARM konfigu-     *
+002600* rierbaren Schwellenwert (Standard siehe C-SCHWELLE-STANDARD *
+002700* ). Ist eine Schliessung laenger als der Schwellenwert im    *
+002800* Status "freizugeben", wird ueber AKANOTI eine eigene        *
+002900* Eskalationsbenachrichtigung (Ereignis-Objekt KA4866) an     *
+003000* die fuer den Abstimmkreis zustaendige Stelle ausgeloest -    *
+003100* unabhaengig davon, ob sich der Status der Schliessung       *
+003200* ueberhaupt geaendert hat. Der Schwellenwert wird vorerst in  *
+003300* Kalendertagen gefuehrt (wie bereits bei AKAESK); eine         *
+003400* Umstellung auf einen Geschaefts-/Feiertagskalender erfolgt   *
+003500* zusammen mit der dafuer vorgesehenen eigenen Kalender-       *
+003600* Erweiterung.                                                 *
+003700*@E-ELEMENTBESCHREIBUNG                                     *
+003800*                                                           *
+003900*@A-COBOL-COPY                                              *
+004000* Benoetigte COBOL-Copies:                                  *
+004100* DCTGRCGE   : RETURNCODE GEWICHTE                          *
+004200* CGSOVER    : VERSTAENDIGUNGSBEREICH                       *
+004300* CKA0SCH    : ZEILENWEISER ZUGRIFF AUF KA_TABLE_SCH        *
+004400* CKAINOTI1  : EINGABEBEREICH AKANOTI                        *
+004500*@E-COBOL-COPY                                              *
+004600*                                                           *
+090000* AENDERUNGSPROTOKOLL:                                      *
+090050* --------------------                                      *
+090051* D01 R54181                                                *     D01
+090052*     Neuanlage - SLA-Ueberwachung/Eskalation fuer          *     D01
+090053*     Schliessungen, die laenger als der konfigurierte       *     D01
+090054*     Schwellenwert im Status "freizugeben" stehen.           *     D01
+090055*     Datum: 27.07.2022                          NKZ: WEG   *     D01
+090056*                                                           *     D01
+090057* D02 R54181                                                *     D02
+090058*     Mainline lief nach der Verarbeitung ohne STOP RUN in   *     D02
+090059*     die naechste Programmsektion durch. STOP RUN ergaenzt. *     D02
+090060*     Datum: 23.09.2022                          NKZ: OBR   *     D02
+090061*                                                           *     D02
+100000* ENDE ELEMENTKOPF ******************************************
+100100/
+100200 IDENTIFICATION DIVISION.
+100300 PROGRAM-ID. AKASLA.
+100400 ENVIRONMENT DIVISION.
+100500 CONFIGURATION SECTION.
+100600 SPECIAL-NAMES.
+100700     DECIMAL-POINT                IS COMMA.
+100800 INPUT-OUTPUT SECTION.
+100900 FILE-CONTROL.
+101000     SELECT SLAPARM               ASSIGN TO "SLAPARM"
+101100                                  ORGANIZATION IS LINE SEQUENTIAL.
+101200 DATA DIVISION.
+101300 FILE SECTION.
+101400 FD  SLAPARM
+101500     RECORDING MODE IS F.
+101600 01  SLA-PARM-SATZ.
+101700     05 SLA-P-SCHWELLE-TAGE       PIC 9(003).
+101800 WORKING-STORAGE SECTION.
+101900 01  VERS-INF.
+102000     05  FILLER PIC X(13) VALUE "ELEM=akasla  ".
+102100     05  FILLER PIC X(15) VALUE "VERS=k151-00001".
+102200 01  GS-KONSTANTEN.
+102300     20 C-KONFIG-ID-KA            PIC X(002) VALUE "KA".
+102400     20 C-AKASLA                  PIC X(006) VALUE "AKASLA".
+102500     20 C-OBJEKT-TAB-KA03SCH      PIC X(009) VALUE "KA03SCH".
+102600     20 C-TAB-LESEN-ZEILE         PIC X(040) VALUE "LESEN-ZEILE".
+102700     20 C-1                       PIC 9(004) COMP-5 VALUE 1.
+102800     20 C-SCHWELLE-STANDARD       PIC 9(003) VALUE 2.
+102900     20 C-OBJEKT-KA-NOTI          PIC X(020) VALUE "AKANOTI".
+103000     20 C-FUNKTION-BENACHRICHTIGEN
+103100                                  PIC X(040) VALUE
+103200                                  "01-INT-BENACHRICHTIGEN".
+103300     20 C-KANAL-MAIL              PIC X(001) VALUE "M".
+103400     20 C-OBJEKT-KA4866           PIC X(006) VALUE "KA4866".
+103410     20 C-OBJEKT-KA-FTG           PIC X(020) VALUE "AKAFTG".
+103420     20 C-01-STD-ANZ-GESCHAEFTSTAGE
+103430                                  PIC X(040) VALUE
+103440                                  "01-STD-ANZ-GESCHAEFTSTAGE".
+103500 01  C-STATI.
+103600     05 C-STATUS-FREIZUGEBEN      PIC 9(001) VALUE 5.
+103700  COPY DCTGRCGE.
+103800  COPY CGSOVER.
+103900  COPY CKA0SCH.
+104000/---------------------------------------------------------------*
+104100* Eingabebereich AKANOTI                                        *
+104200*---------------------------------------------------------------*
+104300  COPY CKAINOTI1.
+104310/---------------------------------------------------------------*
+104320* Eingabe-/Ausgabebereich AKAFTG (Geschaeftstage-Ermittlung)     *
+104330*---------------------------------------------------------------*
+104340  COPY CKAIFTG1.
+104350  COPY CKAOFTG1.
+104400 01  DUMMY                        PIC X(001).
+104500 01  H-LFD-ZEILE                  PIC 9(009) COMP-3.
+104600 01  H-NAECHSTE-ZEILE             PIC 9(009) COMP-3.
+104700 01  H-SATZ-STATUS                PIC X(001).
+104800     88 SCH-GEFUNDEN              VALUE "J".
+104900     88 SCH-N-GEFUNDEN            VALUE "N".
+105000 01  H-LAUFDATUM                  PIC 9(008).
+105100 01  H-LAUFDATUM-J                PIC 9(007).
+105200 01  H-WARTETAGE                  PIC S9(007) COMP-3.
+105250 01  H-WARTETAGE-ANZ              PIC Z(006)9.
+105300/---------------------------------------------------------------*
+105400* Programmschalter                                              *
+105500*---------------------------------------------------------------*
+105600 01  H-PARM-N-VORHANDEN           PIC X(001).
+105700     88 PARM-VORHANDEN            VALUE "J".
+105800     88 PARM-N-VORHANDEN          VALUE "N".
+105900 01  H-SCHWELLE-TAGE              PIC 9(003).
+106000 01  H-MELDUNGSTEXT               PIC X(120).
+106100/****************************************************************
+106200 PROCEDURE DIVISION.
+106300*****************************************************************
+106400 0000-MAINLINE SECTION.
+106500 0000-MAINLINE-1001.
+106600     PERFORM 1000-INITIALISIERUNG THRU 1000-INITIALISIERUNG-EXIT
+106700     PERFORM 2000-VERARBEITUNG    THRU 2000-VERARBEITUNG-EXIT
+106800     PERFORM 9999-EXIT            THRU 9999-EXIT-EXIT
+106850     STOP RUN                                                     D02
+106900     .
+107000 0000-MAINLINE-1002.
+107100     EXIT.
+107200/---------------------------------------------------------------*
+107300* Initialisierung                                               *
+107400*---------------------------------------------------------------*
+107500 1000-INITIALISIERUNG SECTION.
+107600 1000-INITIALISIERUNG-1001.
+107700     OPEN INPUT  SLAPARM
+107800     READ SLAPARM
+107900       AT END
+108000         SET PARM-N-VORHANDEN     TO TRUE
+108100       NOT AT END
+108200         SET PARM-VORHANDEN       TO TRUE
+108300     END-READ
+108400     CLOSE SLAPARM
+108500     IF PARM-VORHANDEN
+108600        AND SLA-P-SCHWELLE-TAGE   NUMERIC
+108700        AND SLA-P-SCHWELLE-TAGE   > ZERO
+108800     THEN
+108900       MOVE SLA-P-SCHWELLE-TAGE   TO H-SCHWELLE-TAGE
+109000     ELSE
+109100       MOVE C-SCHWELLE-STANDARD   TO H-SCHWELLE-TAGE
+109200     END-IF
+109300     ACCEPT H-LAUFDATUM           FROM DATE YYYYMMDD
+109400     .
+109500 1000-INITIALISIERUNG-1002.
+109600 1000-INITIALISIERUNG-EXIT.
+109700     EXIT.
+109800/---------------------------------------------------------------*
+109900* Alle Schliessungen durchlaufen                                *
+110000*---------------------------------------------------------------*
+110100 2000-VERARBEITUNG SECTION.
+110200 2000-VERARBEITUNG-1001.
+110300     MOVE C-1                     TO H-LFD-ZEILE
+110400     PERFORM 2100-LESEN-SCH-ZEILE THRU 2100-LESEN-SCH-ZEILE-EXIT
+110500     PERFORM UNTIL SCH-N-GEFUNDEN
+110600       IF KA0SCH-SCH-STATUS       = C-STATUS-FREIZUGEBEN
+110700       THEN
+110800         PERFORM 2200-FREIGABE-PRUEFEN
+110900                                  THRU 2200-FREIGABE-PRUEFEN-EXIT
+111000       END-IF
+111100       MOVE H-NAECHSTE-ZEILE      TO H-LFD-ZEILE
+111200       PERFORM 2100-LESEN-SCH-ZEILE
+111300                                  THRU 2100-LESEN-SCH-ZEILE-EXIT
+111400     END-PERFORM
+111500     .
+111600 2000-VERARBEITUNG-1002.
+111700 2000-VERARBEITUNG-EXIT.
+111800     EXIT.
+111900/---------------------------------------------------------------*
+112000* Zeile aus KA_TABLE_SCH lesen                                  *
+112100*---------------------------------------------------------------*
+112200 2100-LESEN-SCH-ZEILE SECTION.
+112300 2100-LESEN-SCH-ZEILE-1001.
+112400     MOVE H-LFD-ZEILE             TO KA0SCH-ZEILENNUMMER
+112500     CALL "CGSTAB" USING
+112600          C-TAB-LESEN-ZEILE
+112700          C-KONFIG-ID-KA
+112800          C-OBJEKT-TAB-KA03SCH
+112900          GSOVER-VERSTAENDIGUNGSBEREICH
+113000          KA0SCH-EINGABEBEREICH
+113100          KA0SCH-AUSGABEBEREICH
+113200          DUMMY
+113300     END-CALL
+113400     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+113500     THEN
+113600       SET SCH-GEFUNDEN           TO TRUE
+113700       ADD C-1 TO H-LFD-ZEILE     GIVING H-NAECHSTE-ZEILE
+113800         ON SIZE ERROR CONTINUE
+113900       END-ADD
+114000     ELSE
+114100       SET SCH-N-GEFUNDEN         TO TRUE
+114200     END-IF
+114300     .
+114400 2100-LESEN-SCH-ZEILE-1002.
+114500 2100-LESEN-SCH-ZEILE-EXIT.
+114600     EXIT.
+114700/---------------------------------------------------------------*
+114800* Wartezeit pruefen und bei Ueberschreitung eskalieren          *
+114900*---------------------------------------------------------------*
+115000 2200-FREIGABE-PRUEFEN SECTION.
+115100 2200-FREIGABE-PRUEFEN-1001.
+115150     MOVE KA0SCH-SCH-DATUM-ANLAGE TO KAIFTG1-DATUM-VON
+115160     MOVE H-LAUFDATUM             TO KAIFTG1-DATUM-BIS
+115170     CALL "AKAFTG"
+115180     USING C-01-STD-ANZ-GESCHAEFTSTAGE
+115190           C-KONFIG-ID-KA
+115195           C-OBJEKT-KA-FTG
+115200           GSOVER-VERSTAENDIGUNGSBEREICH
+115210           KAIFTG1-EINGABEBEREICH
+115220           KAOFTG1-AUSGABEBEREICH
+115230     END-CALL
+115400     MOVE KAOFTG1-ANZ-GESCHAEFTSTAGE
+115410                                  TO H-WARTETAGE
+115700     IF H-WARTETAGE               < ZERO
+115800     THEN
+115900       MOVE ZERO                  TO H-WARTETAGE
+116000     END-IF
+116100     IF H-WARTETAGE               > H-SCHWELLE-TAGE
+116200     THEN
+116300       PERFORM 2300-ESKALATION-SENDEN
+116400                                  THRU 2300-ESKALATION-SENDEN-EXIT
+116500     END-IF
+116600     .
+116700 2200-FREIGABE-PRUEFEN-1002.
+116800 2200-FREIGABE-PRUEFEN-EXIT.
+116900     EXIT.
+117000/---------------------------------------------------------------*
+117100* Eskalations-Benachrichtigung ueber AKANOTI ausloesen          *
+117200*---------------------------------------------------------------*
+117300 2300-ESKALATION-SENDEN SECTION.
+117400 2300-ESKALATION-SENDEN-1001.
+117500     MOVE C-KANAL-MAIL            TO KAINOTI1-KANAL
+117600     MOVE C-OBJEKT-KA4866         TO KAINOTI1-EREIGNIS-OBJEKT
+117700     MOVE KA0SCH-SCHLIESSUNGSNR   TO KAINOTI1-SCHLIESSUNGSNR
+117800     MOVE KA0SCH-AK-NUMMER        TO KAINOTI1-AK-NUMMER
+117900     MOVE C-STATUS-FREIZUGEBEN    TO KAINOTI1-ALTER-STATUS
+118000     MOVE C-STATUS-FREIZUGEBEN    TO KAINOTI1-NEUER-STATUS
+118100     MOVE C-AKASLA                TO KAINOTI1-AUSLOESER
+118200*    Die konkrete Empfaenger-Adressierung (z.B. je Fachbereich) D01
+118300*    obliegt - wie bei AKA4OF/AKANOTI - dem nachgelagerten      D01
+118400*    Verteiler; hier bleibt der Empfaenger daher leer.          D01
+118500     MOVE SPACE                   TO KAINOTI1-EMPFAENGER
+118600     MOVE SPACE                   TO H-MELDUNGSTEXT
+118620     MOVE H-WARTETAGE             TO H-WARTETAGE-ANZ
+118700     STRING "Schliessung "
+118800            KA0SCH-SCHLIESSUNGSNR DELIMITED BY SIZE
+118900            " wartet seit "
+119000            H-WARTETAGE-ANZ       DELIMITED BY SIZE
+119100            " Tag(en) auf Freigabe (Schwelle "
+119200            H-SCHWELLE-TAGE       DELIMITED BY SIZE
+119300            " Tage)"
+119400       INTO H-MELDUNGSTEXT
+119500     END-STRING
+119600     MOVE H-MELDUNGSTEXT          TO KAINOTI1-MELDUNGSTEXT
+119700     CALL "AKANOTI"
+119800     USING C-FUNKTION-BENACHRICHTIGEN
+119900           C-KONFIG-ID-KA
+120000           C-OBJEKT-KA-NOTI
+120100           GSOVER-VERSTAENDIGUNGSBEREICH
+120200           KAINOTI1-EINGABEBEREICH
+120300           DUMMY
+120400           DUMMY
+120500     END-CALL
+120600     .
+120700 2300-ESKALATION-SENDEN-1002.
+120800 2300-ESKALATION-SENDEN-EXIT.
+120900     EXIT.
+121000/---------------------------------------------------------------*
+121100* Programmende                                                  *
+121200*---------------------------------------------------------------*
+121300 9999-EXIT SECTION.
+121400 9999-EXIT-1001.
+121500     CONTINUE
+121600     .
+121700 9999-EXIT-1002.
+121800 9999-EXIT-EXIT.
+121900     EXIT.
