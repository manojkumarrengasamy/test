@@ -381,6 +381,10 @@
 115200     05 H-BERECH-SCHLFREI         PIC X(001).
 115300     05 FILLER                    PIC X(005).
 115400 01 DUMMY                         PIC X(001).
+115410*   Kennzeichen: Sprache der Meldungstexte (aus Anmeldedaten)      D04
+115420 01 H-SPRACHE-KZ                  PIC X(001).                     D04
+115430    88 SPRACHE-DEUTSCH            VALUE "D".                      D04
+115440    88 SPRACHE-ENGLISCH           VALUE "E".                      D04
 115500/****************************************************************
 115600 LINKAGE SECTION.
 115700*****************************************************************
@@ -869,6 +873,11 @@
 162400     THEN
 162500       GO TO PROGRAMM-VERLASSEN
 162600     END-IF
+162610     MOVE GSO0ANM-SPRACHE-KZ      TO H-SPRACHE-KZ                  D04
+162620     IF NOT SPRACHE-ENGLISCH                                       D04
+162630     THEN                                                          D04
+162640       SET SPRACHE-DEUTSCH        TO TRUE                          D04
+162650     END-IF                                                        D04
 162700      .
 162800 LESEN-ANMELDEDATEN-1002.
 162900     EXIT.
@@ -922,7 +931,7 @@
 163700           C-KONFIG-ID-KA
 163800           H-MELDUNGS-OBJEKT
 163900           GSOVER-VERSTAENDIGUNGSBEREICH
-164000           DUMMY
+164000           H-SPRACHE-KZ                                            D04
 164100           GSOMEL-AUSGABEBEREICH
 164200           GSTMEL-TRANSIENTER-BEREICH
 164300     END-CALL
