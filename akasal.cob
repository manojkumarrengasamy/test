@@ -151,6 +151,36 @@
       *     (wegen Erweiterung in Parametertabelle KA000AKKTO)    *     E01
       *     Datum: 08.12.2014                            NKZ: SUM *     E01
       *                                                           *     E01
+      * D05 R71170                                                *     D05
+      *     VERARB-SALDEN-INFO liest jetzt alle zu einem          *     D05
+      *     Abstimmkreis gefuehrten Konten (bisher fest auf zwei  *     D05
+      *     Eintraege begrenzt); Abstimmkreise mit mehr als zwei  *     D05
+      *     Konten werden dadurch vollstaendig ausgewertet.       *     D05
+      *     Datum: 26.04.2016                          NKZ: BRU   *     D05
+      *                                                           *     D05
+      * D06 R48707                                                *     D06
+      *     Waehrungsabgleich je Abstimmkreis: Anzeige und         *     D06
+      *     KA4303 bei uneinheitlicher Kontowaehrung.              *     D06
+      *     Datum: 12.07.2016                          NKZ: SUM   *     D06
+      *                                                           *     D06
+      * D07 R73004                                                *     D07
+      *     Eltern-/Kind-Hierarchie fuer Abstimmkreise:            *     D07
+      *     Konsolidierung ueber die direkten Kind-AK bei          *     D07
+      *     gesetztem KAISAL1-KONSOLIDIERUNG-KZ.                   *     D07
+      *     Datum: 13.09.2016                          NKZ: HRT   *     D07
+      *                                                           *     D07
+      * D08 R50557                                                *     D08
+      *     Sprachkennzeichen fuer Meldungstexte aus den           *     D08
+      *     Anmeldedaten uebernommen und an CGSMEL weitergegeben.  *     D08
+      *     Datum: 01.02.2017                          NKZ: WEG   *     D08
+      *                                                           *     D08
+      * D15 R89338                                                *     D15
+      *     LESEN-TAB-AKKTO/LESEN-TAB-AKKTO-NEXT: die je          *     D15
+      *     Abstimmkreis gefundenen Konten aus KA000AKKTO werden  *     D15
+      *     jetzt je Lauf zwischengespeichert, damit ein erneuter *     D15
+      *     Zeilenscan fuer bereits gelesene AK-Nummern entfaellt.*     D15
+      *     Datum: 25.08.2017                          NKZ: KLM   *     D15
+      *                                                           *     D15
       * This Version has been modified to meet KOJAK requirements       CCC
       * at March 1st 2017                                               CCC
 100000* ENDE ELEMENTKOPF ****************************************%*
@@ -201,6 +231,7 @@
 103200    05 C-OBJEKT-KA0000            PIC X(006) VALUE "KA0000".
 103300    05 C-OBJEKT-KA4301            PIC X(006) VALUE "KA4301".
 103400    05 C-OBJEKT-KA4302            PIC X(006) VALUE "KA4302".
+103450    05 C-OBJEKT-KA4303            PIC X(006) VALUE "KA4303".      D06
 103500    05 C-OBJEKT-KA4801            PIC X(006) VALUE "KA4801".
 103600    05 C-OBJEKT-KA5002            PIC X(006) VALUE "KA5002".
 103700/---------------------------------------------------------------*
@@ -215,6 +246,8 @@
 104600    05 C-AKASAL                   PIC X(008) VALUE "AKASAL".
 104700    05 C-1                        PIC 9(001) VALUE 1.
 104800    05 C-2                        PIC 9(001) VALUE 2.
+104850    05 C-3                        PIC 9(001) VALUE 3.               D05
+104860    05 C-4                        PIC 9(001) VALUE 4.               D05
 104900    05 C-JA                       PIC X(001) VALUE "J".           D03
 105000    05 C-NEIN                     PIC X(001) VALUE "N".           D03
 105100    05 C-OFFEN-2                  PIC X(001) VALUE "2".
@@ -283,6 +316,7 @@
 111500*---------------------------------------------------------------* 
       * Tabellen-View für GeldUmsatz-Abstimmung verwenden               E01
 111600 01 C-OBJEKT-TAB-KA03AKKTO        PIC X(020) VALUE "KA03AKKTO".   E01
+111650 01 C-OBJEKT-TAB-KA03AKRS         PIC X(020) VALUE "KA03AKRS".    D07
 111700*
 111800/---------------------------------------------------------------*
 111900* Hilfsfelder                                                   *
@@ -315,6 +349,10 @@
 114300*---------------------------------------------------------------*
 114400 COPY CKAI0AKK.
 114500 COPY CKAO0AKK.
+114550/---------------------------------------------------------------*   D07
+114560* KA000AKRS Zeilenbereiche (Ermitteln Kinder-Abstimmkreise)    *   D07
+114570*---------------------------------------------------------------*   D07
+114580 COPY CKA0AKRS.                                                    D07
 114600/---------------------------------------------------------------*
 114700* Auftragsdaten-Bereiche                                        *
 114800*---------------------------------------------------------------*      
@@ -347,6 +385,14 @@
 117500  01  H-KONTO-ID                   PIC X(035).
 117600  01  H-ROLLE                      PIC X(010).
 117700  01  H-NAECHSTE-ZEILE             PIC 9(010).
+117710  01  H-WAEHRUNG                   PIC X(003).                    D06
+117720  01  H-MERK-WAEHRUNG              PIC X(003).                    D06
+118410  01  H-AK-NUMMER-WURZEL          PIC 9(005).                     D07
+118420  01  H-HIER-LFD-ZEILE            PIC 9(009) COMP-3.              D07
+118430  01  H-HIER-NAECHSTE-ZEILE       PIC 9(009) COMP-3.              D07
+118440  01  H-HIER-SUMME-SALDEN         PIC S9(013)V99 COMP-3.          D07
+118450  01  H-HIER-SUM-OFF-APOS         PIC S9(013)V99 COMP-3.          D07
+118460  01  H-HIER-ANZ-AK               PIC 9(003).                      D07
 117800/---------------------------------------------------------------*
 117900* Programmschalter                                              *
 118000*---------------------------------------------------------------*
@@ -354,7 +400,51 @@
 118200    88 AKNR-SUCHEN                VALUE "S".
 118300    88 AKNR-GEFUNDEN              VALUE "J".
 118400    88 AKNR-N-GEFUNDEN            VALUE "N".
-118500*   
+118405*   Kennzeichen: Zeilenweiser Scan KA000AKRS nach Kinder-          D07
+118406*   Abstimmkreisen zur abgefragten AK-Nummer                       D07
+118407 01 HS-AKRS-FLAG                  PIC X(001).                     D07
+118408    88 AKRS-SUCHEN                VALUE "S".                      D07
+118409    88 AKRS-GEFUNDEN              VALUE "J".                      D07
+118411    88 AKRS-N-GEFUNDEN            VALUE "N".                      D07
+118410*   Kennzeichen: fuehren alle Konten des Abstimmkreises die       D06
+118420*   gleiche Waehrung, oder wurden unterschiedliche Waehrungen     D06
+118430*   festgestellt (KA4303)?                                       D06
+118440 01 F-WAEHRUNG-EINHEITLICH        PIC X(001).                     D06
+118450    88 F-WAEHRUNG-EINHEITLICH-JA  VALUE "J".                      D06
+118460    88 F-WAEHRUNG-EINHEITLICH-NEIN VALUE "N".                     D06
+118463*   Kennzeichen: Sprache der Meldungstexte (aus Anmeldedaten)      D08
+118465 01 H-SPRACHE-KZ                PIC X(001).                       D08
+118467    88 SPRACHE-DEUTSCH           VALUE "D".                       D08
+118469    88 SPRACHE-ENGLISCH           VALUE "E".                      D08
+118470*   Cache fuer KA000AKKTO (zeilenweiser Scan in LESEN-TAB-AKKTO/  D15
+118471*   LESEN-TAB-AKKTO-NEXT) - wird je Programmlauf aufgebaut, keine D15
+118472*   explizite Invalidierung noetig, da der Cache bei Start des   D15
+118473*   Laufs leer ist.                                              D15
+118474 01 CACHE-SAL-AKKTO.                                              D15
+118475    05 H-CACHE-SAL-ANZ-ZEILEN    PIC 9(003) COMP-3.               D15
+118476    05 CACHE-SAL-ZEILE OCCURS 200 TIMES.                          D15
+118477       10 CACHE-SAL-AK-NUMMER    PIC 9(005).                      D15
+118478       10 CACHE-SAL-ROLLE-KONTO  PIC X(001).                      D15
+118479       10 CACHE-SAL-HERKUNFT     PIC X(011).                      D15
+118480       10 CACHE-SAL-KONTO-ID     PIC X(035).                      D15
+118481 01 H-CACHE-SAL-ANZ-KOMPLETT     PIC 9(003) COMP-3.               D15
+118482 01 CACHE-SAL-KOMPLETT-EINTRAG   PIC 9(005)                       D15
+118483                                 OCCURS 200 TIMES.                D15
+118484 01 H-CACHE-SAL-ZEILEN-INDEX     PIC 9(003) COMP-3.               D15
+118485 01 H-CACHE-SAL-KOMPLETT-INDEX   PIC 9(003) COMP-3.               D15
+118486 01 HS-CACHE-SAL-FLAG            PIC X(001).                      D15
+118487    88 CACHE-SAL-GEFUNDEN-JA      VALUE "J".                      D15
+118488    88 CACHE-SAL-GEFUNDEN-NEIN    VALUE "N".                      D15
+118489 01 HS-CACHE-SAL-ZEILE-FLAG      PIC X(001).                      D15
+118490    88 CACHE-SAL-ZEILE-GEFUNDEN-JA   VALUE "J".                   D15
+118491    88 CACHE-SAL-ZEILE-GEFUNDEN-NEIN VALUE "N".                   D15
+118492 01 HS-CACHE-SAL-MODUS          PIC X(001).                       D15
+118493    88 CACHE-SAL-MODUS-CACHE     VALUE "C".                       D15
+118494    88 CACHE-SAL-MODUS-LIVE      VALUE "L".                       D15
+118495 01 HS-CACHE-SAL-VOLL           PIC X(001).                       D15
+118496    88 CACHE-SAL-VOLL-JA         VALUE "J".                       D15
+118497    88 CACHE-SAL-VOLL-NEIN       VALUE "N".                       D15
+118500*
 118600/****************************************************************
 118700 LINKAGE SECTION.
 118800*****************************************************************
@@ -492,413 +582,763 @@
 132000*
 132100     MOVE KAISAL1-ABSTIMMKREIS-NR TO H-AK-NUMMER
 132200     MOVE ZERO                    TO H-VERARB-ZAEHLER
+132250     SET F-WAEHRUNG-EINHEITLICH-JA                                D06
+132260                                  TO TRUE                         D06
 132300*    1. Eintrag suchen
 132400     PERFORM LESEN-TAB-AKKTO
-132500*    
-132600     IF AKNR-GEFUNDEN
-132700     THEN
+132500*
+132550*    Alle zum Abstimmkreis gefuehrten Konten verarbeiten - nicht D05
+132560*    nur die ersten zwei -, solange KA000AKKTO weitere Zeilen   D05
+132570*    mit dieser AK-Nummer liefert.                              D05
+132600     PERFORM UNTIL NOT AKNR-GEFUNDEN                               D05
+132700*
 132800*
 132900       ADD C-1                    TO H-VERARB-ZAEHLER
-133000         ON SIZE ERROR CONTINUE                                   
-133100       END-ADD                                                    
+133000         ON SIZE ERROR CONTINUE
+133100       END-ADD
 133200       PERFORM AUFRUF-KKA5KT
 133300*
 133400       PERFORM AUFRUF-KKA5AP
 133500*
 133600       PERFORM VERSORGEN-AUSGABE
 133700*
-133800*      2. Eintrag lesen
+133800*      naechstes Konto des Abstimmkreises lesen                 D05
 133900       PERFORM LESEN-TAB-AKKTO-NEXT
-134000       IF AKNR-GEFUNDEN
-134100       THEN
-134200         ADD C-1                  TO H-VERARB-ZAEHLER
-134300           ON SIZE ERROR CONTINUE                                 
-134400         END-ADD                                                  
-134500         PERFORM AUFRUF-KKA5KT
-134600*
-134700         PERFORM AUFRUF-KKA5AP
-134800*
-134900         PERFORM VERSORGEN-AUSGABE
-135000       END-IF
-135100     ELSE
-135200*      AKNR nicht gefunden - keine Verarbeitung
-135300*      RC setzen
-135400       CONTINUE
-135500     END-IF
-135600     .
+134000     END-PERFORM                                                   D05
+134050     IF F-WAEHRUNG-EINHEITLICH-NEIN                               D06
+134060     THEN                                                         D06
+134070*      KA4303: Im Abstimmkreis werden Konten mit unterschied-      D06
+134080*      lichen Waehrungen gefuehrt                                 D06
+134090       MOVE C-OBJEKT-KA4303       TO H-MELDUNGS-OBJEKT             D06
+134095       PERFORM MELDUNG-EINTRAGEN                                  D06
+134099     END-IF                                                       D06
+134099*    Konsolidierte Salden ueber die Abstimmkreis-Hierarchie         D07
+134099*    (Hauptkreis + gefuehrte Unter-Abstimmkreise), sofern            D07
+134099*    angefordert und ueberhaupt Konten gefunden wurden               D07
+134099     SET KAOSAL1-HIERARCHIE-NEIN  TO TRUE                          D07
+134099     IF KAISAL1-KONSOLIDIEREN-JA                                   D07
+134099     AND H-VERARB-ZAEHLER          NOT = ZERO                      D07
+134099     THEN                                                          D07
+134099       PERFORM HIERARCHIE-KONSOLIDIEREN                            D07
+134099     END-IF                                                        D07
+134100     IF H-VERARB-ZAEHLER            = ZERO
+134200     THEN
+135300*      AKNR nicht gefunden - keine Verarbeitung
+135400*      RC setzen
+135500       CONTINUE
+135600     END-IF
+135700     .
 135700 VERARB-SALDEN-INFO-1002.
 135800     EXIT.
-135900/---------------------------------------------------------------*
-136000* LESEN-TAB-AKKTO:                                              *
-136100* Lesen KA000AKKTO (zeilenweise)                                *
-136200*---------------------------------------------------------------*
-136300 LESEN-TAB-AKKTO SECTION.
-136400 LESEN-TAB-AKKTO-1001.
-136500*
-136700     MOVE C-1                     TO GSTTAB-ZEILENNUMMER 
-136800     SET AKNR-SUCHEN              TO TRUE
-136900     PERFORM UNTIL AKNR-GEFUNDEN
-137000                   OR
-137100                   AKNR-N-GEFUNDEN
-137200*
-137300       CALL "CGSTAB" USING
-137400            C-TAB-LESEN-ZEILE
-137500            C-KONFIG-ID-KA
-137600            C-OBJEKT-TAB-KA03AKKTO                                E01
-137700            GSOVER-VERSTAENDIGUNGSBEREICH
-137800            KAI0AKK-EINGABEBEREICH
-137900            KAO0AKK-AUSGABEBEREICH
-138000            GSTTAB-EIN-AUSGABEBEREICH
-138100       END-CALL
-138200*
-138300       EVALUATE GSOVER-GEWICHT
-138400         WHEN C-GEW-NICHT-GESETZT
-138500           IF H-AK-NUMMER           = KAO0AKK-AK-NUMMER
-138600           THEN
-138700             SET AKNR-GEFUNDEN     TO TRUE
-138800             MOVE KAO0AKK-ROLLE-KONTO
-138900                                   TO H-ROLLE
-139000             MOVE KAO0AKK-HERKUNFT  
-139100                                   TO H-HERKUNFT
-139200             MOVE KAO0AKK-KONTO-ID  
-139300                                  TO H-KONTO-ID
-139400             ADD C-1              TO GSTTAB-ZEILENNUMMER
-139500                 GIVING H-NAECHSTE-ZEILE
-139600               ON SIZE ERROR CONTINUE                             
-139700             END-ADD                                              
-139800           ELSE
-139900             IF KAO0AKK-AK-NUMMER > H-AK-NUMMER
-140000             THEN
-140100               SET AKNR-N-GEFUNDEN 
-140200                                  TO TRUE
-140300*              KA4301: Es sind keine Abstimmkreis-Konten definiert
-140400               MOVE C-OBJEKT-KA4301  
-140500                                  TO H-MELDUNGS-OBJEKT
-140600               MOVE C-AKASAL      TO H-ZUTXT-4301-AUFTR
-140700               MOVE H-AK-NUMMER   TO H-ZUTXT-4301-AKR
-140800               MOVE H-ZUTXT-4301  TO GSTMEL-ZUSATZTEXT
-140900               COMPUTE GSTMEL-ZUSATZTEXT-LAENGE 
-141000                                 = FUNCTION LENGTH(H-ZUTXT-4301)
-141100                 ON SIZE ERROR CONTINUE                           
-141200               END-COMPUTE                                        
-141300               PERFORM MELDUNG-EINTRAGEN
-141400               GO TO PROGRAMM-VERLASSEN
-141500             ELSE
-141600               ADD C-1            TO GSTTAB-ZEILENNUMMER
-141700                 ON SIZE ERROR CONTINUE                           
-141800               END-ADD                                            
-141900               SET AKNR-SUCHEN    TO TRUE
-142000             END-IF
-142100           END-IF
-142200         WHEN C-GEW-ZUSTAND
-142300           SET AKNR-N-GEFUNDEN    TO TRUE       
-142400*          KA4301: Es sind keine Abstimmkreis-Konten definiert
-142500           MOVE C-OBJEKT-KA4301  
-142600                                  TO H-MELDUNGS-OBJEKT
-142700           MOVE C-AKASAL          TO H-ZUTXT-4301-AUFTR
-142800           MOVE H-AK-NUMMER       TO H-ZUTXT-4301-AKR
-142900           MOVE H-ZUTXT-4301      TO GSTMEL-ZUSATZTEXT
-143000           COMPUTE GSTMEL-ZUSATZTEXT-LAENGE 
-143100                             = FUNCTION LENGTH(H-ZUTXT-4301)
-143200             ON SIZE ERROR CONTINUE                              
-143300           END-COMPUTE                                           
-143400           PERFORM MELDUNG-EINTRAGEN
-143500           GO TO PROGRAMM-VERLASSEN
-143600         WHEN OTHER
-143700           GO TO PROGRAMM-VERLASSEN               
-143800       END-EVALUATE
-143900     END-PERFORM
-144000     .
-144100 LESEN-TAB-AKKTO-1002.
-144200     EXIT.
-144300/---------------------------------------------------------------*
-144400* LESEN-TAB-AKKTO-NEXT:                                         *
-144500* Lesen naechste Zeile aus KA000AKKTO                           *
-144600*---------------------------------------------------------------*
-144700 LESEN-TAB-AKKTO-NEXT SECTION.
-144800 LESEN-TAB-AKKTO-NEXT-1001.
-144900*
-145000     MOVE H-NAECHSTE-ZEILE        TO GSTTAB-ZEILENNUMMER 
-145100     SET AKNR-SUCHEN              TO TRUE
-145200*
-145300     CALL "CGSTAB" USING
-145400          C-TAB-LESEN-ZEILE
-145500          C-KONFIG-ID-KA
-145600          C-OBJEKT-TAB-KA03AKKTO                                  E01
-145700          GSOVER-VERSTAENDIGUNGSBEREICH
-145800          KAI0AKK-EINGABEBEREICH
-145900          KAO0AKK-AUSGABEBEREICH
-146000          GSTTAB-EIN-AUSGABEBEREICH
-146100     END-CALL
-146200*
-146300     EVALUATE GSOVER-GEWICHT
-146400       WHEN C-GEW-NICHT-GESETZT
-146500         IF H-AK-NUMMER           = KAO0AKK-AK-NUMMER
-146600         THEN
-146700           SET AKNR-GEFUNDEN      TO TRUE
-146750           MOVE KAO0AKK-ROLLE-KONTO                               D01
-146751                                  TO H-ROLLE                      D01
-146800           MOVE KAO0AKK-HERKUNFT  TO H-HERKUNFT
-146900           MOVE KAO0AKK-KONTO-ID  TO H-KONTO-ID
-147000         ELSE
-147100           SET AKNR-N-GEFUNDEN    TO TRUE
-147200           
-147300         END-IF
-147400       WHEN C-GEW-ZUSTAND
-147500          SET AKNR-N-GEFUNDEN     TO TRUE       
-147600       WHEN OTHER
-147700         GO TO PROGRAMM-VERLASSEN               
-147800     END-EVALUATE
-147900     .
-148000 LESEN-TAB-AKKTO-NEXT-1002.
-148100     EXIT.
-148200/---------------------------------------------------------------*
-148300* Aufruf des Auftrags KKA5AP                                    *
-148400* Lesen APO über PK                                             *
-148500*---------------------------------------------------------------*
-148600 AUFRUF-KKA5AP SECTION.
-148700 AUFRUF-KKA5AP-1001.
-148800*
-148900     MOVE C-01-INT-LES-APO-SUM-AK TO KAI5AP6-FUNKTION
-149000*
-149100* Eingabebereich versorgen
+135805/---------------------------------------------------------------*  D07
+135810* HIERARCHIE-KONSOLIDIEREN:                                     *  D07
+135815* Konsolidierung der Salden ueber Haupt- und Kinder-AK          *  D07
+135820*---------------------------------------------------------------*  D07
+135825 HIERARCHIE-KONSOLIDIEREN SECTION.                                 D07
+135830 HIERARCHIE-KONSOLIDIEREN-1001.                                    D07
+135835     MOVE H-AK-NUMMER              TO H-AK-NUMMER-WURZEL           D07
+135840     MOVE KAOSAL1-IW-SUMME-SALDEN  TO H-HIER-SUMME-SALDEN          D07
+135845     MOVE KAOSAL1-IW-SUM-OFF-APOS  TO H-HIER-SUM-OFF-APOS          D07
+135850     MOVE C-1                      TO H-HIER-ANZ-AK                D07
+135855     MOVE C-1                      TO H-HIER-LFD-ZEILE             D07
+135860     SET AKRS-SUCHEN               TO TRUE                         D07
+135865     PERFORM UNTIL AKRS-N-GEFUNDEN                                 D07
+135870       MOVE H-HIER-LFD-ZEILE       TO GSTTAB-ZEILENNUMMER          D07
+135875       CALL "CGSTAB" USING                                         D07
+135880            C-TAB-LESEN-ZEILE                                      D07
+135885            C-KONFIG-ID-KA                                         D07
+135890            C-OBJEKT-TAB-KA03AKRS                                  D07
+135895            GSOVER-VERSTAENDIGUNGSBEREICH                          D07
+135900            KA0AKRS-EINGABEBEREICH                                 D07
+135905            KA0AKRS-AUSGABEBEREICH                                 D07
+135910            GSTTAB-EIN-AUSGABEBEREICH                              D07
+135915       END-CALL                                                    D07
+135920       IF GSOVER-GEWICHT           NOT = C-GEW-NICHT-GESETZT       D07
+135925       THEN                                                        D07
+135930         SET AKRS-N-GEFUNDEN       TO TRUE                         D07
+135935       ELSE                                                        D07
+135940         IF KA0AKRS-PARENT-AK-NUMMER = H-AK-NUMMER-WURZEL          D07
+135945         THEN                                                      D07
+135950           PERFORM HIERARCHIE-KIND-VERARBEITEN                     D07
+135955         END-IF                                                    D07
+135960         ADD C-1                   TO H-HIER-LFD-ZEILE             D07
+135965           ON SIZE ERROR CONTINUE                                  D07
+135970         END-ADD                                                   D07
+135975       END-IF                                                      D07
+135980     END-PERFORM                                                   D07
+135985     SET KAOSAL1-HIERARCHIE-JA     TO TRUE                         D07
+135990     MOVE H-HIER-ANZ-AK            TO KAOSAL1-HIER-ANZ-AK          D07
+135995     MOVE H-HIER-SUMME-SALDEN      TO KAOSAL1-HIER-SUMME-SALDEN    D07
+136000     MOVE H-HIER-SUM-OFF-APOS      TO KAOSAL1-HIER-SUM-OFF-APOS    D07
+136005     COMPUTE KAOSAL1-HIER-ABWEICHUNG                               D07
+136010            = KAOSAL1-HIER-SUMME-SALDEN                            D07
+136015            - KAOSAL1-HIER-SUM-OFF-APOS                            D07
+136020       ON SIZE ERROR CONTINUE                                      D07
+136025     END-COMPUTE                                                   D07
+136030     .                                                             D07
+136035 HIERARCHIE-KONSOLIDIEREN-1002.                                    D07
+136040     EXIT.                                                         D07
+136045/---------------------------------------------------------------*  D07
+136050* HIERARCHIE-KIND-VERARBEITEN:                                  *  D07
+136055* Verarbeiten der Konten eines Kinder-Abstimmkreises            *  D07
+136060*---------------------------------------------------------------*  D07
+136065 HIERARCHIE-KIND-VERARBEITEN SECTION.                              D07
+136070 HIERARCHIE-KIND-VERARBEITEN-1001.                                 D07
+136075     MOVE KA0AKRS-AK-NUMMER        TO H-AK-NUMMER                  D07
+136080     MOVE KA0AKRS-AK-NUMMER        TO KAISAL1-ABSTIMMKREIS-NR      D07
+136085     MOVE C-1                      TO GSTTAB-ZEILENNUMMER          D07
+136090     SET AKNR-SUCHEN               TO TRUE                         D07
+136095     PERFORM UNTIL AKNR-GEFUNDEN                                   D07
+136100                   OR                                              D07
+136105                   AKNR-N-GEFUNDEN                                 D07
+136110       CALL "CGSTAB" USING                                         D07
+136115            C-TAB-LESEN-ZEILE                                      D07
+136120            C-KONFIG-ID-KA                                         D07
+136125            C-OBJEKT-TAB-KA03AKKTO                                 D07
+136130            GSOVER-VERSTAENDIGUNGSBEREICH                          D07
+136135            KAI0AKK-EINGABEBEREICH                                 D07
+136140            KAO0AKK-AUSGABEBEREICH                                 D07
+136145            GSTTAB-EIN-AUSGABEBEREICH                              D07
+136150       END-CALL                                                    D07
+136155       EVALUATE GSOVER-GEWICHT                                     D07
+136160         WHEN C-GEW-NICHT-GESETZT                                  D07
+136165           IF H-AK-NUMMER            = KAO0AKK-AK-NUMMER           D07
+136170           THEN                                                    D07
+136175             SET AKNR-GEFUNDEN       TO TRUE                       D07
+136180             MOVE KAO0AKK-HERKUNFT   TO H-HERKUNFT                 D07
+136185             MOVE KAO0AKK-KONTO-ID   TO H-KONTO-ID                 D07
+136190           ELSE                                                    D07
+136195             SET AKNR-N-GEFUNDEN     TO TRUE                       D07
+136200           END-IF                                                  D07
+136205         WHEN OTHER                                                D07
+136210           SET AKNR-N-GEFUNDEN       TO TRUE                       D07
+136215       END-EVALUATE                                                D07
+136220     END-PERFORM                                                   D07
+136225     PERFORM UNTIL NOT AKNR-GEFUNDEN                               D07
+136230       PERFORM AUFRUF-KKA5KT                                       D07
+136235       PERFORM AUFRUF-KKA5AP                                       D07
+136240       ADD H-KONTO-SALDO             TO H-HIER-SUMME-SALDEN        D07
+136245         ON SIZE ERROR CONTINUE                                    D07
+136250       END-ADD                                                     D07
+136255       ADD H-SUMME-APO-BETR          TO H-HIER-SUM-OFF-APOS        D07
+136260         ON SIZE ERROR CONTINUE                                    D07
+136265       END-ADD                                                     D07
+136270       PERFORM LESEN-TAB-AKKTO-NEXT                                D07
+136275     END-PERFORM                                                   D07
+136280     ADD C-1                        TO H-HIER-ANZ-AK               D07
+136285       ON SIZE ERROR CONTINUE                                      D07
+136290     END-ADD                                                       D07
+136295     MOVE H-AK-NUMMER-WURZEL        TO H-AK-NUMMER                 D07
+136300     MOVE H-AK-NUMMER-WURZEL        TO KAISAL1-ABSTIMMKREIS-NR     D07
+136305     .                                                             D07
+136310 HIERARCHIE-KIND-VERARBEITEN-1002.                                 D07
+136315     EXIT.                                                         D07
+138900/---------------------------------------------------------------*
+139000* LESEN-TAB-AKKTO:                                              *
+139100* Lesen KA000AKKTO (zeilenweise)                                *
+139200*---------------------------------------------------------------*
+139300 LESEN-TAB-AKKTO SECTION.
+139400 LESEN-TAB-AKKTO-1001.
+139500*
+139510     PERFORM CACHE-SAL-SUCHEN THRU                                D15
+139520             CACHE-SAL-SUCHEN-EXIT                                D15
+139530     IF CACHE-SAL-GEFUNDEN-JA                                     D15
+139540     THEN                                                         D15
+139550       SET CACHE-SAL-MODUS-CACHE  TO TRUE                         D15
+139560       SET AKNR-GEFUNDEN          TO TRUE                         D15
+139570       MOVE CACHE-SAL-ROLLE-KONTO                                 D15
+139580                      (H-CACHE-SAL-ZEILEN-INDEX)                  D15
+139590                                   TO H-ROLLE                     D15
+139600       MOVE CACHE-SAL-HERKUNFT                                    D15
+139610                      (H-CACHE-SAL-ZEILEN-INDEX)                  D15
+139620                                   TO H-HERKUNFT                  D15
+139630       MOVE CACHE-SAL-KONTO-ID                                    D15
+139640                      (H-CACHE-SAL-ZEILEN-INDEX)                  D15
+139650                                   TO H-KONTO-ID                  D15
+139660     ELSE                                                         D15
+139670       SET CACHE-SAL-MODUS-LIVE    TO TRUE                        D15
+139680       SET CACHE-SAL-VOLL-NEIN     TO TRUE                        D15
+139700     MOVE C-1                     TO GSTTAB-ZEILENNUMMER
+139800     SET AKNR-SUCHEN              TO TRUE
+139900     PERFORM UNTIL AKNR-GEFUNDEN
+140000                   OR
+140100                   AKNR-N-GEFUNDEN
+140200*
+140300       CALL "CGSTAB" USING
+140400            C-TAB-LESEN-ZEILE
+140500            C-KONFIG-ID-KA
+140600            C-OBJEKT-TAB-KA03AKKTO                                E01
+140700            GSOVER-VERSTAENDIGUNGSBEREICH
+140800            KAI0AKK-EINGABEBEREICH
+140900            KAO0AKK-AUSGABEBEREICH
+141000            GSTTAB-EIN-AUSGABEBEREICH
+141100       END-CALL
+141200*
+141300       EVALUATE GSOVER-GEWICHT
+141400         WHEN C-GEW-NICHT-GESETZT
+141500           IF H-AK-NUMMER           = KAO0AKK-AK-NUMMER
+141600           THEN
+141700             SET AKNR-GEFUNDEN     TO TRUE
+141800             MOVE KAO0AKK-ROLLE-KONTO
+141900                                   TO H-ROLLE
+142000             MOVE KAO0AKK-HERKUNFT  
+142100                                   TO H-HERKUNFT
+142200             MOVE KAO0AKK-KONTO-ID
+142300                                  TO H-KONTO-ID
+142310       PERFORM CACHE-SAL-ZEILE-EINTRAGEN THRU                     D15
+142320               CACHE-SAL-ZEILE-EINTRAGEN-EXIT                     D15
+142400             ADD C-1              TO GSTTAB-ZEILENNUMMER
+142500                 GIVING H-NAECHSTE-ZEILE
+142600               ON SIZE ERROR CONTINUE                             
+142700             END-ADD                                              
+142800           ELSE
+142900             IF KAO0AKK-AK-NUMMER > H-AK-NUMMER
+143000             THEN
+143100               SET AKNR-N-GEFUNDEN 
+143200                                  TO TRUE
+143300*              KA4301: Es sind keine Abstimmkreis-Konten definiert
+143400               MOVE C-OBJEKT-KA4301  
+143500                                  TO H-MELDUNGS-OBJEKT
+143600               MOVE C-AKASAL      TO H-ZUTXT-4301-AUFTR
+143700               MOVE H-AK-NUMMER   TO H-ZUTXT-4301-AKR
+143800               MOVE H-ZUTXT-4301  TO GSTMEL-ZUSATZTEXT
+143900               COMPUTE GSTMEL-ZUSATZTEXT-LAENGE 
+144000                                 = FUNCTION LENGTH(H-ZUTXT-4301)
+144100                 ON SIZE ERROR CONTINUE                           
+144200               END-COMPUTE                                        
+144300               PERFORM MELDUNG-EINTRAGEN
+144400               GO TO PROGRAMM-VERLASSEN
+144500             ELSE
+144600               ADD C-1            TO GSTTAB-ZEILENNUMMER
+144700                 ON SIZE ERROR CONTINUE                           
+144800               END-ADD                                            
+144900               SET AKNR-SUCHEN    TO TRUE
+145000             END-IF
+145100           END-IF
+145200         WHEN C-GEW-ZUSTAND
+145300           SET AKNR-N-GEFUNDEN    TO TRUE       
+145400*          KA4301: Es sind keine Abstimmkreis-Konten definiert
+145500           MOVE C-OBJEKT-KA4301  
+145600                                  TO H-MELDUNGS-OBJEKT
+145700           MOVE C-AKASAL          TO H-ZUTXT-4301-AUFTR
+145800           MOVE H-AK-NUMMER       TO H-ZUTXT-4301-AKR
+145900           MOVE H-ZUTXT-4301      TO GSTMEL-ZUSATZTEXT
+146000           COMPUTE GSTMEL-ZUSATZTEXT-LAENGE 
+146100                             = FUNCTION LENGTH(H-ZUTXT-4301)
+146200             ON SIZE ERROR CONTINUE                              
+146300           END-COMPUTE                                           
+146400           PERFORM MELDUNG-EINTRAGEN
+146500           GO TO PROGRAMM-VERLASSEN
+146600         WHEN OTHER
+146700           GO TO PROGRAMM-VERLASSEN
+146800       END-EVALUATE
+146900     END-PERFORM
+146995     END-IF                                                       D15
+147000     .
+147100 LESEN-TAB-AKKTO-1002.
+147200     EXIT.
+147300/---------------------------------------------------------------*
+147400* LESEN-TAB-AKKTO-NEXT:                                         *
+147500* Lesen naechste Zeile aus KA000AKKTO                           *
+147600*---------------------------------------------------------------*
+147700 LESEN-TAB-AKKTO-NEXT SECTION.
+147800 LESEN-TAB-AKKTO-NEXT-1001.
+147900*
+147902     IF CACHE-SAL-MODUS-CACHE                                     D15
+147906     THEN                                                         D15
+147910       ADD 1 TO H-CACHE-SAL-ZEILEN-INDEX                          D15
+147914       IF H-CACHE-SAL-ZEILEN-INDEX                                D15
+147918                      <= H-CACHE-SAL-ANZ-ZEILEN                   D15
+147922          AND CACHE-SAL-AK-NUMMER                                 D15
+147926                      (H-CACHE-SAL-ZEILEN-INDEX)                  D15
+147930                                   = H-AK-NUMMER                  D15
+147934       THEN                                                       D15
+147938         SET AKNR-GEFUNDEN        TO TRUE                         D15
+147942         MOVE CACHE-SAL-ROLLE-KONTO                               D15
+147946                      (H-CACHE-SAL-ZEILEN-INDEX)                  D15
+147950                                   TO H-ROLLE                     D15
+147954         MOVE CACHE-SAL-HERKUNFT                                  D15
+147958                      (H-CACHE-SAL-ZEILEN-INDEX)                  D15
+147962                                   TO H-HERKUNFT                  D15
+147966         MOVE CACHE-SAL-KONTO-ID                                  D15
+147970                      (H-CACHE-SAL-ZEILEN-INDEX)                  D15
+147974                                   TO H-KONTO-ID                  D15
+147978       ELSE                                                       D15
+147982         SET AKNR-N-GEFUNDEN      TO TRUE                         D15
+147986       END-IF                                                     D15
+147990     ELSE                                                         D15
+148000     MOVE H-NAECHSTE-ZEILE        TO GSTTAB-ZEILENNUMMER
+148100     SET AKNR-SUCHEN              TO TRUE
+148200*
+148300     CALL "CGSTAB" USING
+148400          C-TAB-LESEN-ZEILE
+148500          C-KONFIG-ID-KA
+148600          C-OBJEKT-TAB-KA03AKKTO                                  E01
+148700          GSOVER-VERSTAENDIGUNGSBEREICH
+148800          KAI0AKK-EINGABEBEREICH
+148900          KAO0AKK-AUSGABEBEREICH
+149000          GSTTAB-EIN-AUSGABEBEREICH
+149100     END-CALL
 149200*
-149300     MOVE KAISAL1-ABSTIMMKREIS-NR TO
-149400          KAI5AP6-ABSTIMMKREIS-NR
-149500     MOVE H-HERKUNFT              TO
-149600          KAI5AP6-HERKUNFT
-149700     MOVE H-KONTO-ID              TO
-149800          KAI5AP6-KONTO-ID-ABSTIMM
-149900*    Status OFFEN übergeben
-150000     MOVE C-OFFEN-2               TO
-150100          KAI5AP6-STATUS
-150200*
-150300     CALL "CGSAUF" USING
-150400          C-AUF-AUFRUF-AL
-150500          C-KONFIG-ID-KA 
-150600          C-OBJEKT-AUFTRAG-KKA5AP  
-150700          GSOVER-VERSTAENDIGUNGSBEREICH  
-150800          KAI5AP6-EINGABEBEREICH    
-150900          KAO5AP5-AUSGABEBEREICH   
-151000          DUMMY
-151100          DUMMY
-151200     END-CALL
-151300*
-151400     IF GSOVER-GEWICHT            > C-GEW-ZUSTAND
-151500     THEN
-151600       GO TO PROGRAMM-VERLASSEN
-151700     END-IF
+149300     EVALUATE GSOVER-GEWICHT
+149400       WHEN C-GEW-NICHT-GESETZT
+149500         IF H-AK-NUMMER           = KAO0AKK-AK-NUMMER
+149600         THEN
+149700           SET AKNR-GEFUNDEN      TO TRUE
+149750           MOVE KAO0AKK-ROLLE-KONTO                               D01
+149751                                  TO H-ROLLE                      D01
+149800           MOVE KAO0AKK-HERKUNFT  TO H-HERKUNFT
+149900           MOVE KAO0AKK-KONTO-ID  TO H-KONTO-ID
+149910           PERFORM CACHE-SAL-ZEILE-EINTRAGEN THRU                 D15
+149920                   CACHE-SAL-ZEILE-EINTRAGEN-EXIT                 D15
+150000         ELSE
+150100           SET AKNR-N-GEFUNDEN    TO TRUE
+150110           IF CACHE-SAL-VOLL-NEIN                                 D15
+150120           THEN                                                   D15
+150130             PERFORM CACHE-SAL-KOMPLETT-EINTRAGEN THRU            D15
+150140                     CACHE-SAL-KOMPLETT-EINTRAGEN-EXIT            D15
+150150           END-IF                                                 D15
+150300         END-IF
+150400       WHEN C-GEW-ZUSTAND
+150500          SET AKNR-N-GEFUNDEN     TO TRUE
+150510          IF CACHE-SAL-VOLL-NEIN                                  D15
+150520          THEN                                                    D15
+150530            PERFORM CACHE-SAL-KOMPLETT-EINTRAGEN THRU             D15
+150540                    CACHE-SAL-KOMPLETT-EINTRAGEN-EXIT             D15
+150550          END-IF                                                  D15
+150600       WHEN OTHER
+150700         GO TO PROGRAMM-VERLASSEN
+150800     END-EVALUATE
+150850     END-IF                                                       D15
+150900     .
+151000 LESEN-TAB-AKKTO-NEXT-1002.
+151100     EXIT.
+151200/---------------------------------------------------------------*
+151300* Aufruf des Auftrags KKA5AP                                    *
+151400* Lesen APO über PK                                             *
+151500*---------------------------------------------------------------*
+151600 AUFRUF-KKA5AP SECTION.
+151700 AUFRUF-KKA5AP-1001.
 151800*
-151900     MOVE KAO5AP5-SUMME-APO-BETRAEGE
-152000                                 TO H-SUMME-APO-BETR
-152100     .
-152200 AUFRUF-KKA5AP-1002.
-152300     EXIT.
-152400/---------------------------------------------------------------*
-152500* Aufruf des Auftrags KKA5KT                                    *
-152600* Ändern APO-Satz                                               *
-152700*---------------------------------------------------------------*
-152800 AUFRUF-KKA5KT SECTION.
-152900 AUFRUF-KKA5KT-1001.
-153000*
-153100     MOVE C-01-INT-LES-KTO        TO KAI5KT1-FUNKTION 
-153200    
-153300* Eingabebereich versorgen
-153400
-153500* Grundbelegung vom Lesen
-153600     MOVE H-HERKUNFT              TO KAI5KT1-HERKUNFT
-153700     MOVE H-KONTO-ID              TO KAI5KT1-KONTO-ID
-153705                                                                  D03
-153710* Ausgabebereich initalisieren                                    D03
-153715     MOVE INI-KAO5KT1-AUSGABEBEREICH                              D03
-152716                                  TO KAO5KT1-AUSGABEBEREICH       D03
-153800*
-153900     CALL "CGSAUF" USING
-154000          C-AUF-AUFRUF-AL
-154100          C-KONFIG-ID-KA 
-154200          C-OBJEKT-AUFTRAG-KKA5KT  
-154300          GSOVER-VERSTAENDIGUNGSBEREICH  
-154400          KAI5KT1-EINGABEBEREICH    
-154500          KAO5KT1-AUSGABEBEREICH
-154600          DUMMY
-154700          DUMMY
-154800     END-CALL
-154900*
-155000     IF GSOVER-GEWICHT            > C-GEW-ZUSTAND                 D03
-155100     THEN
-155200*      KA4302: Zu diesem Eintrag ist kein Konto vorhanden
-155300       MOVE C-OBJEKT-KA4302       TO H-MELDUNGS-OBJEKT
-155400       MOVE C-AKASAL              TO H-ZUTXT-4302-AUFTR
-155500       MOVE H-KONTO-ID            TO H-ZUTXT-4302-KONTO-ID
-155600       MOVE H-ZUTXT-4302          TO GSTMEL-ZUSATZTEXT
-155700       COMPUTE GSTMEL-ZUSATZTEXT-LAENGE 
-155800                                  = FUNCTION LENGTH(H-ZUTXT-4302)
-155900         ON SIZE ERROR CONTINUE                                   
-156000       END-COMPUTE                                                
-156100       PERFORM MELDUNG-EINTRAGEN
-156200       GO TO PROGRAMM-VERLASSEN
-156300     END-IF
-156400     MOVE KAO5KT1-SALDO           TO H-KONTO-SALDO
-156500     .
-156600 AUFRUF-KKA5KT-1002.                                              D04
-156700     EXIT.
-156800/---------------------------------------------------------------*
-156900* Programminitialisierung                                       *
-157000*---------------------------------------------------------------*
-157100 INITIALISIERUNG SECTION.
-157200 INITIALISIERUNG-1001.
-157300*
-157400     MOVE SPACES                  TO GSTMEL-TRANSIENTER-BEREICH
-157500     MOVE ZERO                    TO GSTMEL-ZUSATZTEXT-LAENGE
-157600     MOVE ZERO                    TO GSTMEL-FELDINDEX (1)
-157800     MOVE ZERO                    TO GSTMEL-FELDINDEX (2)
-158000     MOVE ZERO                    TO GSTMEL-FELDINDEX (3)
-158100     MOVE ZERO                    TO GSTMEL-FELDINDEX (3)
-158300     MOVE ZERO                    TO GSTMEL-FELDINDEX (4)
-158400     MOVE ZERO                    TO GSTMEL-FELDINDEX (5)
-158500     MOVE ZERO                    TO GSTMEL-POS-CURSOR
-158600     MOVE SPACE                   TO H-FUNKTION
-158700*
-158800     PERFORM LESEN-ANMELDEDATEN
-158850*                                                                 D03
-158851*    Aktionen, die nur einmalig durchzuführen sind:               D03
-158852     IF H-ERSTER-AUFRUF = C-JA                                    D03
-158853     THEN                                                         D03
-158854*      Initialisierung der Lösch-Strukturen (INI-Strukturen)      D03  
-158855       INITIALIZE INI-KAO5KT1-AUSGABEBEREICH                      D03
-158856*      Zurücksetzen des Schalters bzgl. <ERSTER AUFRUF>           D03   
-158857       MOVE C-NEIN                TO H-ERSTER-AUFRUF              D03
-158858     END-IF                                                       D03
-158900     .
-159000 INITIALISIERUNG-1002.
-159100     EXIT.
-159200/---------------------------------------------------------------*
-159300* Versorgen des Ausgabebereichs abh. vom VERARB-ZAEHLER         *
-159400*---------------------------------------------------------------*
-159500 VERSORGEN-AUSGABE SECTION.
-159600 VERSORGEN-AUSGABE-1001.
-159700*
-159800     EVALUATE H-VERARB-ZAEHLER
-159900       WHEN C-1
-160000         MOVE C-1                  TO KAOSAL1-ANZ-KONTEN-IM-AK      
-160100*                             
-160200         MOVE KAO0AKK-AK-NUMMER    TO KAOSAL1-I-ABSTIMMKREIS-NR     
-160300*        INFOS-ZU-AK-KTO-1                                      
-160400         MOVE H-ROLLE              TO KAOSAL1-IK1-ROLLE-KTO         
-160500         MOVE H-HERKUNFT           TO KAOSAL1-IK1-HERKUNFT          
-160600         MOVE H-KONTO-ID           TO KAOSAL1-IK1-KONTO-ID          
-160700         MOVE H-KONTO-SALDO        TO KAOSAL1-IK1-SALDO-KTO         
-160800*        INFOS-ZU-AK-KTO-2                                      
-160900         MOVE ZERO                 TO KAOSAL1-IK2-ROLLE-KTO         
-161000         MOVE SPACE                TO KAOSAL1-IK2-HERKUNFT          
-161100         MOVE SPACE                TO KAOSAL1-IK2-KONTO-ID          
-161200         MOVE ZERO                 TO KAOSAL1-IK2-SALDO-KTO         
-161300*        INFOS-WEITERE                                  
-161400         MOVE H-KONTO-SALDO        TO KAOSAL1-IW-SUMME-SALDEN       
-161500         MOVE H-SUMME-APO-BETR     TO 
-161600              KAOSAL1-IW-SUM-OFF-APOS
-161700         COMPUTE KAOSAL1-IW-ABWEICHUNG    
-161800                                   = KAOSAL1-IW-SUMME-SALDEN 
-161900                                   - KAOSAL1-IW-SUM-OFF-APOS  
-162000            ON SIZE ERROR CONTINUE                                 
-162100         END-COMPUTE                                               
-162200       WHEN C-2
-162300         MOVE C-2                  TO KAOSAL1-ANZ-KONTEN-IM-AK      
-162400*        INFOS-ZU-AK-KTO-2                                      
-162500         MOVE H-ROLLE              TO KAOSAL1-IK2-ROLLE-KTO                    
-162600         MOVE H-HERKUNFT           TO KAOSAL1-IK2-HERKUNFT                        
-162700         MOVE H-KONTO-ID           TO KAOSAL1-IK2-KONTO-ID                         
-162800         MOVE H-KONTO-SALDO        TO KAOSAL1-IK2-SALDO-KTO                              
-162900*        INFOS-WEITERE                                  
-163000         ADD H-KONTO-SALDO         TO KAOSAL1-IW-SUMME-SALDEN             
-163100           ON SIZE ERROR CONTINUE                                  
-163200         END-ADD                                                   
-163300         ADD H-SUMME-APO-BETR      TO KAOSAL1-IW-SUM-OFF-APOS       
-163400           ON SIZE ERROR CONTINUE                                  
-163500         END-ADD                                                   
-163600         COMPUTE KAOSAL1-IW-ABWEICHUNG         
-163700                                   = KAOSAL1-IW-SUMME-SALDEN 
-163800                                   - KAOSAL1-IW-SUM-OFF-APOS  
-163900            ON SIZE ERROR CONTINUE                                 
-164000         END-COMPUTE                                               
-164100       WHEN OTHER          
-164200         CONTINUE
-164300     END-EVALUATE
-164400     .
-164500 VERSORGEN-AUSGABE-1002.
-164600     EXIT.
-164700/---------------------------------------------------------------*
-164800* Lesen der Anmeldedaten                                        *
-164900*---------------------------------------------------------------*
-165000 LESEN-ANMELDEDATEN SECTION.
-165100 LESEN-ANMELDEDATEN-1001.
-165200     CALL "CGSTAB"
-165300     USING C-TAB-ANM-DAT-LESEN
-165400           C-KONFIG-ID-GS
-165500           C-OBJEKT-TAB-ANMELDEDATEN
-165600           GSOVER-VERSTAENDIGUNGSBEREICH
-165700           DUMMY
-165800           GSO0ANM-AUSGABEBEREICH
-165900           GSTTAB-EIN-AUSGABEBEREICH
-166000     END-CALL
-166100
-166200     IF GSOVER-GEWICHT            NOT = C-GEW-NICHT-GESETZT
-166300     THEN
-166400       GO TO PROGRAMM-VERLASSEN
-166500     END-IF
-166600      .
-166700 LESEN-ANMELDEDATEN-1002.
-166800     EXIT.
-166900/---------------------------------------------------------------*
-167000* Meldung eintragen                                             *
-167100*---------------------------------------------------------------*
-167200 MELDUNG-EINTRAGEN SECTION.
-167300 MELDUNG-EINTRAGEN-1001.
-167400     CALL "CGSMEL"
-167500     USING C-MEL-EINTRAGEN
-167600           C-KONFIG-ID-KA
-167700           H-MELDUNGS-OBJEKT
-167800           GSOVER-VERSTAENDIGUNGSBEREICH
-167900           DUMMY
-168000           GSOMEL-AUSGABEBEREICH
-168100           GSTMEL-TRANSIENTER-BEREICH
-168200     END-CALL
-168300*
-168400     IF GSOVER-GEWICHT            > C-GEW-FEHLER
-168500     THEN
-168600       GO TO PROGRAMM-VERLASSEN
-168700     ELSE
-168800       MOVE H-MELDUNGS-OBJEKT     TO GSOVER-RETURNCODE
-168900     END-IF
-169000     .
-169100 MELDUNG-EINTRAGEN-1002.
-169200     EXIT.
-169300/*-------------------------------------------------------------*
-169400* Meldungen aus Meldungspool loeschen.                         *
-169500*--------------------------------------------------------------*
-169600 MELDUNG-AUSTRAGEN SECTION.
-169700 MELDUNG-AUSTRAGEN-1001.
-169800     CALL "CGSMEL"
-169900     USING C-MEL-AUSTRAGEN
-170000           C-KONFIG-ID-KA
-170100           C-OBJEKT-MEL-GSPOOL
-170200           GSOVER-VERSTAENDIGUNGSBEREICH
-170300           DUMMY
-170400           GSOMEL-AUSGABEBEREICH
-170500           GSTMEL-TRANSIENTER-BEREICH
-170600
-170700     IF GSOMEL-MAX-GEW > C-GEW-WARNUNG
-170800     THEN
-170900       GO TO PROGRAMM-VERLASSEN
-171000     END-IF
-171100     .
-171200 MELDUNG-AUSTRAGEN-1002.
-171300     EXIT.
-171400/---------------------------------------------------------------*
-171500* Verlassen des Programms ueber einen Ausstiegspunkt            *
-171600*---------------------------------------------------------------*
-171700 PROGRAMM-VERLASSEN SECTION.
-171800 PROGRAMM-VERLASSEN-1001.
-171900     EXIT PROGRAM.
-172000 PROGRAMM-VERLASSEN-1002.
-172100     EXIT.
+151900     MOVE C-01-INT-LES-APO-SUM-AK TO KAI5AP6-FUNKTION
+152000*
+152100* Eingabebereich versorgen
+152200*
+152300     MOVE KAISAL1-ABSTIMMKREIS-NR TO
+152400          KAI5AP6-ABSTIMMKREIS-NR
+152500     MOVE H-HERKUNFT              TO
+152600          KAI5AP6-HERKUNFT
+152700     MOVE H-KONTO-ID              TO
+152800          KAI5AP6-KONTO-ID-ABSTIMM
+152900*    Status OFFEN übergeben
+153000     MOVE C-OFFEN-2               TO
+153100          KAI5AP6-STATUS
+153200*
+153300     CALL "CGSAUF" USING
+153400          C-AUF-AUFRUF-AL
+153500          C-KONFIG-ID-KA 
+153600          C-OBJEKT-AUFTRAG-KKA5AP  
+153700          GSOVER-VERSTAENDIGUNGSBEREICH  
+153800          KAI5AP6-EINGABEBEREICH    
+153900          KAO5AP5-AUSGABEBEREICH   
+154000          DUMMY
+154100          DUMMY
+154200     END-CALL
+154300*
+154400     IF GSOVER-GEWICHT            > C-GEW-ZUSTAND
+154500     THEN
+154600       GO TO PROGRAMM-VERLASSEN
+154700     END-IF
+154800*
+154900     MOVE KAO5AP5-SUMME-APO-BETRAEGE
+155000                                 TO H-SUMME-APO-BETR
+155100     .
+155200 AUFRUF-KKA5AP-1002.
+155300     EXIT.
+155400/---------------------------------------------------------------*
+155500* Aufruf des Auftrags KKA5KT                                    *
+155600* Ändern APO-Satz                                               *
+155700*---------------------------------------------------------------*
+155800 AUFRUF-KKA5KT SECTION.
+155900 AUFRUF-KKA5KT-1001.
+156000*
+156100     MOVE C-01-INT-LES-KTO        TO KAI5KT1-FUNKTION 
+156200    
+156300* Eingabebereich versorgen
+156400
+156500* Grundbelegung vom Lesen
+156600     MOVE H-HERKUNFT              TO KAI5KT1-HERKUNFT
+156700     MOVE H-KONTO-ID              TO KAI5KT1-KONTO-ID
+156705                                                                  D03
+156710* Ausgabebereich initalisieren                                    D03
+156715     MOVE INI-KAO5KT1-AUSGABEBEREICH                              D03
+155716                                  TO KAO5KT1-AUSGABEBEREICH       D03
+156800*
+156900     CALL "CGSAUF" USING
+157000          C-AUF-AUFRUF-AL
+157100          C-KONFIG-ID-KA 
+157200          C-OBJEKT-AUFTRAG-KKA5KT  
+157300          GSOVER-VERSTAENDIGUNGSBEREICH  
+157400          KAI5KT1-EINGABEBEREICH    
+157500          KAO5KT1-AUSGABEBEREICH
+157600          DUMMY
+157700          DUMMY
+157800     END-CALL
+157900*
+158000     IF GSOVER-GEWICHT            > C-GEW-ZUSTAND                 D03
+158100     THEN
+158200*      KA4302: Zu diesem Eintrag ist kein Konto vorhanden
+158300       MOVE C-OBJEKT-KA4302       TO H-MELDUNGS-OBJEKT
+158400       MOVE C-AKASAL              TO H-ZUTXT-4302-AUFTR
+158500       MOVE H-KONTO-ID            TO H-ZUTXT-4302-KONTO-ID
+158600       MOVE H-ZUTXT-4302          TO GSTMEL-ZUSATZTEXT
+158700       COMPUTE GSTMEL-ZUSATZTEXT-LAENGE 
+158800                                  = FUNCTION LENGTH(H-ZUTXT-4302)
+158900         ON SIZE ERROR CONTINUE                                   
+159000       END-COMPUTE                                                
+159100       PERFORM MELDUNG-EINTRAGEN
+159200       GO TO PROGRAMM-VERLASSEN
+159300     END-IF
+159400     MOVE KAO5KT1-SALDO           TO H-KONTO-SALDO
+159450     MOVE KAO5KT1-WAEHRUNG        TO H-WAEHRUNG                   D06
+159500     .
+159600 AUFRUF-KKA5KT-1002.                                              D04
+159700     EXIT.
+159800/---------------------------------------------------------------*
+159900* Programminitialisierung                                       *
+160000*---------------------------------------------------------------*
+160100 INITIALISIERUNG SECTION.
+160200 INITIALISIERUNG-1001.
+160300*
+160400     MOVE SPACES                  TO GSTMEL-TRANSIENTER-BEREICH
+160500     MOVE ZERO                    TO GSTMEL-ZUSATZTEXT-LAENGE
+160600     MOVE ZERO                    TO GSTMEL-FELDINDEX (1)
+160800     MOVE ZERO                    TO GSTMEL-FELDINDEX (2)
+161000     MOVE ZERO                    TO GSTMEL-FELDINDEX (3)
+161100     MOVE ZERO                    TO GSTMEL-FELDINDEX (3)
+161300     MOVE ZERO                    TO GSTMEL-FELDINDEX (4)
+161400     MOVE ZERO                    TO GSTMEL-FELDINDEX (5)
+161500     MOVE ZERO                    TO GSTMEL-POS-CURSOR
+161600     MOVE SPACE                   TO H-FUNKTION
+161700*
+161800     PERFORM LESEN-ANMELDEDATEN
+161850*                                                                 D03
+161851*    Aktionen, die nur einmalig durchzuführen sind:               D03
+161852     IF H-ERSTER-AUFRUF = C-JA                                    D03
+161853     THEN                                                         D03
+161854*      Initialisierung der Lösch-Strukturen (INI-Strukturen)      D03  
+161855       INITIALIZE INI-KAO5KT1-AUSGABEBEREICH                      D03
+161856*      Zurücksetzen des Schalters bzgl. <ERSTER AUFRUF>           D03   
+161857       MOVE C-NEIN                TO H-ERSTER-AUFRUF              D03
+161858     END-IF                                                       D03
+161900     .
+162000 INITIALISIERUNG-1002.
+162100     EXIT.
+162200/---------------------------------------------------------------*
+162300* Versorgen des Ausgabebereichs abh. vom VERARB-ZAEHLER         *
+162400*---------------------------------------------------------------*
+162500 VERSORGEN-AUSGABE SECTION.
+162600 VERSORGEN-AUSGABE-1001.
+162700*
+162800     EVALUATE H-VERARB-ZAEHLER
+162900       WHEN C-1
+163000         MOVE C-1                  TO KAOSAL1-ANZ-KONTEN-IM-AK      
+163100*                             
+163200         MOVE KAO0AKK-AK-NUMMER    TO KAOSAL1-I-ABSTIMMKREIS-NR     
+163300*        INFOS-ZU-AK-KTO-1                                      
+163400         MOVE H-ROLLE              TO KAOSAL1-IK1-ROLLE-KTO         
+163500         MOVE H-HERKUNFT           TO KAOSAL1-IK1-HERKUNFT          
+163600         MOVE H-KONTO-ID           TO KAOSAL1-IK1-KONTO-ID          
+163700         MOVE H-KONTO-SALDO        TO KAOSAL1-IK1-SALDO-KTO
+163710         MOVE H-WAEHRUNG           TO KAOSAL1-IK1-WAEHRUNG-KTO       D06
+163720         MOVE H-WAEHRUNG           TO H-MERK-WAEHRUNG                D06
+163800*        INFOS-ZU-AK-KTO-2
+163900         MOVE ZERO                 TO KAOSAL1-IK2-ROLLE-KTO
+164000         MOVE SPACE                TO KAOSAL1-IK2-HERKUNFT
+164100         MOVE SPACE                TO KAOSAL1-IK2-KONTO-ID
+164200         MOVE ZERO                 TO KAOSAL1-IK2-SALDO-KTO
+164210*        INFOS-ZU-AK-KTO-3/-4 (vorbelegen, falls der Abstimm-       D05
+164220*        kreis nur ein oder zwei Konten fuehrt)                     D05
+164230         MOVE ZERO                 TO KAOSAL1-IK3-ROLLE-KTO           D05
+164240         MOVE SPACE                TO KAOSAL1-IK3-HERKUNFT            D05
+164250         MOVE SPACE                TO KAOSAL1-IK3-KONTO-ID            D05
+164260         MOVE ZERO                 TO KAOSAL1-IK3-SALDO-KTO           D05
+164270         MOVE ZERO                 TO KAOSAL1-IK4-ROLLE-KTO           D05
+164280         MOVE SPACE                TO KAOSAL1-IK4-HERKUNFT            D05
+164290         MOVE SPACE                TO KAOSAL1-IK4-KONTO-ID            D05
+164300         MOVE ZERO                 TO KAOSAL1-IK4-SALDO-KTO           D05
+164310*        INFOS-WEITERE
+164400         MOVE H-KONTO-SALDO        TO KAOSAL1-IW-SUMME-SALDEN       
+164500         MOVE H-SUMME-APO-BETR     TO 
+164600              KAOSAL1-IW-SUM-OFF-APOS
+164700         COMPUTE KAOSAL1-IW-ABWEICHUNG    
+164800                                   = KAOSAL1-IW-SUMME-SALDEN 
+164900                                   - KAOSAL1-IW-SUM-OFF-APOS  
+165000            ON SIZE ERROR CONTINUE                                 
+165100         END-COMPUTE                                               
+165200       WHEN C-2
+165300         MOVE C-2                  TO KAOSAL1-ANZ-KONTEN-IM-AK
+165400*        INFOS-ZU-AK-KTO-2
+165500         MOVE H-ROLLE              TO KAOSAL1-IK2-ROLLE-KTO
+165600         MOVE H-HERKUNFT           TO KAOSAL1-IK2-HERKUNFT
+165700         MOVE H-KONTO-ID           TO KAOSAL1-IK2-KONTO-ID
+165800         MOVE H-KONTO-SALDO        TO KAOSAL1-IK2-SALDO-KTO
+165810         MOVE H-WAEHRUNG           TO KAOSAL1-IK2-WAEHRUNG-KTO       D06
+165820         IF H-WAEHRUNG             NOT = H-MERK-WAEHRUNG            D06
+165830           SET F-WAEHRUNG-EINHEITLICH-NEIN TO TRUE                 D06
+165840         END-IF                                                    D06
+165900*        INFOS-WEITERE
+166000         ADD H-KONTO-SALDO         TO KAOSAL1-IW-SUMME-SALDEN
+166100           ON SIZE ERROR CONTINUE
+166200         END-ADD
+166300         ADD H-SUMME-APO-BETR      TO KAOSAL1-IW-SUM-OFF-APOS
+166400           ON SIZE ERROR CONTINUE
+166500         END-ADD
+166600         COMPUTE KAOSAL1-IW-ABWEICHUNG
+166700                                   = KAOSAL1-IW-SUMME-SALDEN
+166800                                   - KAOSAL1-IW-SUM-OFF-APOS
+166900            ON SIZE ERROR CONTINUE
+167000         END-COMPUTE
+167010       WHEN C-3                                                       D05
+167020         MOVE C-3                  TO KAOSAL1-ANZ-KONTEN-IM-AK         D05
+167030*        INFOS-ZU-AK-KTO-3                                             D05
+167040         MOVE H-ROLLE              TO KAOSAL1-IK3-ROLLE-KTO       D05
+167050         MOVE H-HERKUNFT           TO KAOSAL1-IK3-HERKUNFT        D05
+167060         MOVE H-KONTO-ID           TO KAOSAL1-IK3-KONTO-ID        D05
+167070         MOVE H-KONTO-SALDO        TO KAOSAL1-IK3-SALDO-KTO       D05
+167072         MOVE H-WAEHRUNG           TO KAOSAL1-IK3-WAEHRUNG-KTO    D06
+167074         IF H-WAEHRUNG             NOT = H-MERK-WAEHRUNG          D06
+167076           SET F-WAEHRUNG-EINHEITLICH-NEIN TO TRUE                     D06
+167078         END-IF                                                        D06
+167080*        INFOS-WEITERE                                                 D05
+167090         ADD H-KONTO-SALDO         TO KAOSAL1-IW-SUMME-SALDEN     D05
+167100           ON SIZE ERROR CONTINUE                                      D05
+167110         END-ADD                                                       D05
+167120         ADD H-SUMME-APO-BETR      TO KAOSAL1-IW-SUM-OFF-APOS     D05
+167130           ON SIZE ERROR CONTINUE                                      D05
+167140         END-ADD                                                       D05
+167150         COMPUTE KAOSAL1-IW-ABWEICHUNG                                 D05
+167160                                   = KAOSAL1-IW-SUMME-SALDEN      D05
+167170                                   - KAOSAL1-IW-SUM-OFF-APOS      D05
+167180            ON SIZE ERROR CONTINUE                                     D05
+167190         END-COMPUTE                                                   D05
+167200       WHEN C-4                                                       D05
+167210         MOVE C-4                  TO KAOSAL1-ANZ-KONTEN-IM-AK         D05
+167220*        INFOS-ZU-AK-KTO-4                                             D05
+167230         MOVE H-ROLLE              TO KAOSAL1-IK4-ROLLE-KTO       D05
+167240         MOVE H-HERKUNFT           TO KAOSAL1-IK4-HERKUNFT        D05
+167250         MOVE H-KONTO-ID           TO KAOSAL1-IK4-KONTO-ID        D05
+167260         MOVE H-KONTO-SALDO        TO KAOSAL1-IK4-SALDO-KTO       D05
+167262         MOVE H-WAEHRUNG           TO KAOSAL1-IK4-WAEHRUNG-KTO    D06
+167264         IF H-WAEHRUNG             NOT = H-MERK-WAEHRUNG          D06
+167266           SET F-WAEHRUNG-EINHEITLICH-NEIN TO TRUE                     D06
+167268         END-IF                                                        D06
+167270*        INFOS-WEITERE                                                 D05
+167280         ADD H-KONTO-SALDO         TO KAOSAL1-IW-SUMME-SALDEN     D05
+167290           ON SIZE ERROR CONTINUE                                      D05
+167300         END-ADD                                                       D05
+167310         ADD H-SUMME-APO-BETR      TO KAOSAL1-IW-SUM-OFF-APOS     D05
+167320           ON SIZE ERROR CONTINUE                                      D05
+167330         END-ADD                                                       D05
+167340         COMPUTE KAOSAL1-IW-ABWEICHUNG                                 D05
+167350                                   = KAOSAL1-IW-SUMME-SALDEN      D05
+167360                                   - KAOSAL1-IW-SUM-OFF-APOS      D05
+167370            ON SIZE ERROR CONTINUE                                     D05
+167380         END-COMPUTE                                                   D05
+167390       WHEN OTHER                                                      D05
+167400*        Fuenftes und jedes weitere Konto: kein eigener Anzeige-       D05
+167401*        Slot mehr in KAOSAL1 verfuegbar, aber in die Gesamtsummen     D05
+167402*        einbeziehen, damit Salden/Abweichung auch bei mehr als vier   D05
+167403*        Konten im Abstimmkreis vollstaendig bleiben.                  D05
+167403*        Analog wird eine abweichende Waehrung auch ohne eigenen       D06
+167403*        Anzeige-Slot noch in F-WAEHRUNG-EINHEITLICH erkannt.          D06
+167403         IF H-WAEHRUNG             NOT = H-MERK-WAEHRUNG          D06
+167403           SET F-WAEHRUNG-EINHEITLICH-NEIN TO TRUE                     D06
+167403         END-IF                                                        D06
+167404         ADD H-KONTO-SALDO         TO KAOSAL1-IW-SUMME-SALDEN     D05
+167405           ON SIZE ERROR CONTINUE                                      D05
+167406         END-ADD                                                       D05
+167407         ADD H-SUMME-APO-BETR      TO KAOSAL1-IW-SUM-OFF-APOS     D05
+167408           ON SIZE ERROR CONTINUE                                      D05
+167409         END-ADD                                                       D05
+167410         COMPUTE KAOSAL1-IW-ABWEICHUNG                                 D05
+167411                                   = KAOSAL1-IW-SUMME-SALDEN      D05
+167412                                   - KAOSAL1-IW-SUM-OFF-APOS      D05
+167413            ON SIZE ERROR CONTINUE                                     D05
+167414         END-COMPUTE                                                   D05
+167415     END-EVALUATE
+167420     .
+167500 VERSORGEN-AUSGABE-1002.
+167600     EXIT.
+167700/---------------------------------------------------------------*
+167800* Lesen der Anmeldedaten                                        *
+167900*---------------------------------------------------------------*
+168000 LESEN-ANMELDEDATEN SECTION.
+168100 LESEN-ANMELDEDATEN-1001.
+168200     CALL "CGSTAB"
+168300     USING C-TAB-ANM-DAT-LESEN
+168400           C-KONFIG-ID-GS
+168500           C-OBJEKT-TAB-ANMELDEDATEN
+168600           GSOVER-VERSTAENDIGUNGSBEREICH
+168700           DUMMY
+168800           GSO0ANM-AUSGABEBEREICH
+168900           GSTTAB-EIN-AUSGABEBEREICH
+169000     END-CALL
+169100
+169200     IF GSOVER-GEWICHT            NOT = C-GEW-NICHT-GESETZT
+169300     THEN
+169400       GO TO PROGRAMM-VERLASSEN
+169500     END-IF
+169510     MOVE GSO0ANM-SPRACHE-KZ      TO H-SPRACHE-KZ                  D08
+169520     IF NOT SPRACHE-ENGLISCH                                       D08
+169530     THEN                                                          D08
+169540       SET SPRACHE-DEUTSCH        TO TRUE                          D08
+169550     END-IF                                                        D08
+169600      .
+169700 LESEN-ANMELDEDATEN-1002.
+169800     EXIT.
+169900/---------------------------------------------------------------*
+170000* Meldung eintragen                                             *
+170100*---------------------------------------------------------------*
+170200 MELDUNG-EINTRAGEN SECTION.
+170300 MELDUNG-EINTRAGEN-1001.
+170400     CALL "CGSMEL"
+170500     USING C-MEL-EINTRAGEN
+170600           C-KONFIG-ID-KA
+170700           H-MELDUNGS-OBJEKT
+170800           GSOVER-VERSTAENDIGUNGSBEREICH
+170900           H-SPRACHE-KZ                                            D08
+171000           GSOMEL-AUSGABEBEREICH
+171100           GSTMEL-TRANSIENTER-BEREICH
+171200     END-CALL
+171300*
+171400     IF GSOVER-GEWICHT            > C-GEW-FEHLER
+171500     THEN
+171600       GO TO PROGRAMM-VERLASSEN
+171700     ELSE
+171800       MOVE H-MELDUNGS-OBJEKT     TO GSOVER-RETURNCODE
+171900     END-IF
+172000     .
+172100 MELDUNG-EINTRAGEN-1002.
+172200     EXIT.
+172300/*-------------------------------------------------------------*
+172400* Meldungen aus Meldungspool loeschen.                         *
+172500*--------------------------------------------------------------*
+172600 MELDUNG-AUSTRAGEN SECTION.
+172700 MELDUNG-AUSTRAGEN-1001.
+172800     CALL "CGSMEL"
+172900     USING C-MEL-AUSTRAGEN
+173000           C-KONFIG-ID-KA
+173100           C-OBJEKT-MEL-GSPOOL
+173200           GSOVER-VERSTAENDIGUNGSBEREICH
+173300           DUMMY
+173400           GSOMEL-AUSGABEBEREICH
+173500           GSTMEL-TRANSIENTER-BEREICH
+173600
+173700     IF GSOMEL-MAX-GEW > C-GEW-WARNUNG
+173800     THEN
+173900       GO TO PROGRAMM-VERLASSEN
+174000     END-IF
+174100     .
+174200 MELDUNG-AUSTRAGEN-1002.
+174300     EXIT.
+174400/---------------------------------------------------------------*
+174500* Verlassen des Programms ueber einen Ausstiegspunkt            *
+174600*---------------------------------------------------------------*
+174700 PROGRAMM-VERLASSEN SECTION.
+174800 PROGRAMM-VERLASSEN-1001.
+174900     EXIT PROGRAM.
+175000 PROGRAMM-VERLASSEN-1002.
+175100     EXIT.
+175200*---------------------------------------------------------------* D15
+175210* Caches fuer LESEN-TAB-AKKTO/LESEN-TAB-AKKTO-NEXT (KA000AKKTO) * D15
+175220* - je Programmlauf aufgebaut, keine explizite Invalidierung    * D15
+175230* noetig, da die Tabellen bei Start des Laufs leer sind.        * D15
+175240*---------------------------------------------------------------* D15
+175250 CACHE-SAL-SUCHEN SECTION.                                        D15
+175260 CACHE-SAL-SUCHEN-1001.                                           D15
+175270*                                                                 D15
+175280     SET CACHE-SAL-GEFUNDEN-NEIN      TO TRUE                     D15
+175290     PERFORM CACHE-SAL-KOMPLETT-VERGL THRU                        D15
+175300             CACHE-SAL-KOMPLETT-VERGL-EXIT                        D15
+175310       VARYING H-CACHE-SAL-KOMPLETT-INDEX FROM 1 BY 1             D15
+175320       UNTIL H-CACHE-SAL-KOMPLETT-INDEX >                         D15
+175330                               H-CACHE-SAL-ANZ-KOMPLETT           D15
+175340              OR CACHE-SAL-GEFUNDEN-JA                            D15
+175350     IF CACHE-SAL-GEFUNDEN-JA                                     D15
+175360     THEN                                                         D15
+175370       SET CACHE-SAL-ZEILE-GEFUNDEN-NEIN  TO TRUE                 D15
+175380       PERFORM CACHE-SAL-ZEILE-VERGL THRU                         D15
+175390               CACHE-SAL-ZEILE-VERGL-EXIT                         D15
+175400         VARYING H-CACHE-SAL-ZEILEN-INDEX FROM 1 BY 1             D15
+175410         UNTIL H-CACHE-SAL-ZEILEN-INDEX >                         D15
+175420                               H-CACHE-SAL-ANZ-ZEILEN             D15
+175430                OR CACHE-SAL-ZEILE-GEFUNDEN-JA                    D15
+175440     END-IF                                                       D15
+175450     .                                                            D15
+175460 CACHE-SAL-SUCHEN-1002.                                           D15
+175470     EXIT.                                                        D15
+175480 CACHE-SAL-SUCHEN-EXIT.                                           D15
+175490     EXIT.                                                        D15
+175500 CACHE-SAL-KOMPLETT-VERGL SECTION.                                D15
+175510 CACHE-SAL-KOMPLETT-VERGL-1001.                                   D15
+175520*                                                                 D15
+175530     IF CACHE-SAL-KOMPLETT-EINTRAG                                D15
+175540                      (H-CACHE-SAL-KOMPLETT-INDEX) = H-AK-NUMMER  D15
+175550     THEN                                                         D15
+175560       SET CACHE-SAL-GEFUNDEN-JA TO TRUE                          D15
+175570     END-IF                                                       D15
+175580     .                                                            D15
+175590 CACHE-SAL-KOMPLETT-VERGL-1002.                                   D15
+175600     EXIT.                                                        D15
+175610 CACHE-SAL-KOMPLETT-VERGL-EXIT.                                   D15
+175620     EXIT.                                                        D15
+175630 CACHE-SAL-ZEILE-VERGL SECTION.                                   D15
+175640 CACHE-SAL-ZEILE-VERGL-1001.                                      D15
+175650*                                                                 D15
+175660     IF CACHE-SAL-AK-NUMMER (H-CACHE-SAL-ZEILEN-INDEX)            D15
+175670                                           = H-AK-NUMMER          D15
+175680     THEN                                                         D15
+175690       SET CACHE-SAL-ZEILE-GEFUNDEN-JA TO TRUE                    D15
+175700     END-IF                                                       D15
+175710     .                                                            D15
+175720 CACHE-SAL-ZEILE-VERGL-1002.                                      D15
+175730     EXIT.                                                        D15
+175740 CACHE-SAL-ZEILE-VERGL-EXIT.                                      D15
+175750     EXIT.                                                        D15
+175760 CACHE-SAL-ZEILE-EINTRAGEN SECTION.                               D15
+175770 CACHE-SAL-ZEILE-EINTRAGEN-1001.                                  D15
+175780*                                                                 D15
+175790     IF H-CACHE-SAL-ANZ-ZEILEN < 200                              D15
+175800     THEN                                                         D15
+175810       ADD 1 TO H-CACHE-SAL-ANZ-ZEILEN                            D15
+175820       MOVE H-AK-NUMMER                                           D15
+175830                TO CACHE-SAL-AK-NUMMER (H-CACHE-SAL-ANZ-ZEILEN)   D15
+175840       MOVE H-ROLLE                                               D15
+175850                TO CACHE-SAL-ROLLE-KONTO (H-CACHE-SAL-ANZ-ZEILEN) D15
+175860       MOVE H-HERKUNFT                                            D15
+175870                TO CACHE-SAL-HERKUNFT (H-CACHE-SAL-ANZ-ZEILEN)    D15
+175880       MOVE H-KONTO-ID                                            D15
+175890                TO CACHE-SAL-KONTO-ID (H-CACHE-SAL-ANZ-ZEILEN)    D15
+175900     ELSE                                                         D15
+175910       SET CACHE-SAL-VOLL-JA TO TRUE                              D15
+175920     END-IF                                                       D15
+175930     .                                                            D15
+175940 CACHE-SAL-ZEILE-EINTRAGEN-1002.                                  D15
+175950     EXIT.                                                        D15
+175960 CACHE-SAL-ZEILE-EINTRAGEN-EXIT.                                  D15
+175970     EXIT.                                                        D15
+175980 CACHE-SAL-KOMPLETT-EINTRAGEN SECTION.                            D15
+175990 CACHE-SAL-KOMPLETT-EINTRAGEN-1001.                               D15
+176000*                                                                 D15
+176010     IF H-CACHE-SAL-ANZ-KOMPLETT < 200                            D15
+176020     THEN                                                         D15
+176030       ADD 1 TO H-CACHE-SAL-ANZ-KOMPLETT                          D15
+176040       MOVE H-AK-NUMMER                                           D15
+176050         TO CACHE-SAL-KOMPLETT-EINTRAG (H-CACHE-SAL-ANZ-KOMPLETT) D15
+176060     END-IF                                                       D15
+176070     .                                                            D15
+176080 CACHE-SAL-KOMPLETT-EINTRAGEN-1002.                               D15
+176090     EXIT.                                                        D15
+176100 CACHE-SAL-KOMPLETT-EINTRAGEN-EXIT.                               D15
+176110     EXIT.                                                        D15
