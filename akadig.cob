@@ -0,0 +1,536 @@
+000010* ELEMENTKOPF-COBOL-SOURCE ********************************%*
+000100*@CR                                                              CCC
+000150* COPYRIGHT (C) 2018                                              CCC
+000151* Fidelity National Information Services, Inc. and/or its         CCC
+000152* subsidiaries - All Rights Reserved worldwide.                   CCC
+000153* This document is protected under the trade secret and           CCC
+000154* copyright laws as the property of Fidelity National             CCC
+000155* Information Services, Inc. and/or its subsidiaries.             CCC
+000156* Copying, reproduction or distribution should be limited         CCC
+000157* and only to employees with a ( need to know )                   CCC
+000158* to do their job. Any disclosure of this document                CCC
+000159* to third parties is strictly prohibited.                        CCC
+000160*@CR
+000160*
+000160* ELEMENTIDENTIFIKATION :
+000160* -----------------------
+000160*
+000160*@a_element_info
+000160*@Titel         : Sammel-Benachrichtigung (Digest) je Fachbereich
+000160*@Elementname   : akadig.cob
+000160*@Elementtyp    : cob
+000160*@Version       : k151-00001
+000160*@Produkt       : ak
+000160*@Liefertiefe   : nur_lesen
+000160*@Kategorie     : sao
+000160*@BatchDialog   : batch
+000160*@Pruefe_aekz   : j
+000160*@e_element_info
+000160*
+001000*@Title        : Sammel-Benachrichtigung (Digest) je Fachbereich *
+001100* Verfasser    : Daniel Kraus                               *
+001200* Erstelldatum : 07.02.2023                                 *
+001300*                                                           *
+002000*@A-ELEMENTBESCHREIBUNG                                     *
+002100* Modul-Beschreibung:                                       *
+002200* ------------------                                        *
+002300* Batchprogramm, das zwischen die von AKANOTI je Ereignis    *
+002400* geschriebene Warteschlangendatei NOTIFAUS und den nachge-  *
+002500* lagerten, nicht zu dieser Anwendung gehoerenden Mail-/     *
+002600* Slack-Verteiler geschaltet wird. Es liest NOTIFAUS          *
+002700* zeilenweise (nur die seit dem letzten Lauf - Merker-Satz   *
+002800* DIGSTAND, analog AKADLA - neu hinzugekommenen Saetze),     *
+002900* ermittelt je Satz ueber AKA5OF (Funktion                   *
+003000* 01-STD-APO-LIST-Z-SCH, genau wie in AKADLA) den Fachbereich *
+003100* der ersten zur Schliessungsnummer gehoerenden Abstimm-     *
+003200* position (KAO5OF2-APO-FACHBEREICH, bereits von AKAEIN      *
+003300* einmalig ermittelt - genau wie in AKAKPI direkt uebernom-  *
+003400* men, nicht neu berechnet) und schlaegt diesen Fachbereich  *
+003500* in der Tabelle KA00AKDG nach. Ist dort keine Zeile ge-     *
+003600* pflegt oder steht der Fachbereich auf Einzelversand         *
+003700* (KAO0AKN-MODUS = "E"), wird der Satz unveraendert in die    *
+003800* Ausgangsdatei NOTIEINZ uebernommen - das bisherige Verhal- *
+003900* ten bleibt also der Standardfall. Steht der Fachbereich    *
+004000* dagegen auf Digest (KAO0AKN-MODUS = "D"), werden die        *
+004100* Zaehler KAO0AKN-ANZ-STATUS/-ANZ-SLA in KA00AKDG fortge-     *
+004200* schrieben (CGSTAB SCHREIBEN-EQUAL), so dass sie auch ueber *
+004300* mehrere Laeufe hinweg erhalten bleiben, bis das in          *
+004400* KAO0AKN-INTERVALL-MINUTEN gepflegte Intervall seit dem      *
+004500* letzten Sammelversand (KAO0AKN-LETZTER-VERSAND-DATUM/       *
+004600* -ZEIT) abgelaufen ist - dann wird ein Sammel-Satz in die    *
+004700* Ausgangsdatei NOTIDIGS geschrieben und die Zaehler sowie    *
+004800* der Versand-Zeitstempel in KA00AKDG zurueckgesetzt. Die     *
+004900* eigentliche Empfaenger-Adressierung und der Mail-/Slack-    *
+005000* Versand selbst bleiben - wie bei AKANOTI - Aufgabe des      *
+005100* nachgelagerten Verteilerjobs; dieser liest nun statt        *
+005200* NOTIFAUS die beiden Ausgangsdateien NOTIEINZ und NOTIDIGS.  *
+005300*@E-ELEMENTBESCHREIBUNG                                     *
+005400*                                                           *
+005500*@A-COBOL-COPY                                              *
+005600* Benoetigte COBOL-Copies:                                  *
+005700* DCTGRCGE   : RETURNCODE GEWICHTE                          *
+005800* CGSOVER    : VERSTAENDIGUNGSBEREICH                       *
+005900* CKAI5OF2   : EINGABEBEREICH AKA5OF (Suche zu Schliessung) *
+006000* CKAO5OF2   : AUSGABEBEREICH AKA5OF                        *
+006100* DKAXIND    : INDICES AKA5OF                               *
+006200* CKAXIND    : INDICES AKA5OF                               *
+006300* CKAI0AKN   : EINGABEBEREICH TABELLE KA00AKDG               *
+006400* CKAO0AKN   : AUSGABEBEREICH TABELLE KA00AKDG               *
+006500*@E-COBOL-COPY                                              *
+006600*
+006700* AENDERUNGSPROTOKOLL:                                      *
+006800* --------------------                                      *
+006900* D01 R72364                                                *     D01
+007000*     Neuanlage - Sammel-Benachrichtigung (Digest) je         *     D01
+007100*     Fachbereich anstelle einzelner Ereignis-Meldungen,      *     D01
+007200*     als vorgeschaltete Stufe zum nachgelagerten Verteiler.  *     D01
+007300*     Datum: 07.02.2023                          NKZ: DNK   *     D01
+007400*                                                           *     D01
+007410* D02 R72364                                                *     D02
+007420*     COPY CGSTTAB ergaenzt: die beiden CGSTAB-Aufrufe        *     D02
+007430*     setzen GSTTAB-EIN-AUSGABEBEREICH, der ohne diese Copy   *     D02
+007440*     nicht deklariert war.                                  *     D02
+007450*     Datum: 28.09.2023                          NKZ: PTV   *     D02
+007460*                                                           *     D02
+007500* ENDE ELEMENTKOPF ******************************************
+007600/
+007700 IDENTIFICATION DIVISION.
+007800 PROGRAM-ID. AKADIG.
+007900 ENVIRONMENT DIVISION.
+008000 CONFIGURATION SECTION.
+008100 SPECIAL-NAMES.
+008200     DECIMAL-POINT                IS COMMA.
+008300 INPUT-OUTPUT SECTION.
+008400 FILE-CONTROL.
+008500     SELECT DIGSTAND              ASSIGN TO "DIGSTAND"
+008600                                  ORGANIZATION IS LINE SEQUENTIAL.
+008700     SELECT NOTIFAUS              ASSIGN TO "NOTIFAUS"
+008800                                  ORGANIZATION IS LINE SEQUENTIAL.
+008900     SELECT NOTIEINZ              ASSIGN TO "NOTIEINZ"
+009000                                  ORGANIZATION IS LINE SEQUENTIAL.
+009100     SELECT NOTIDIGS              ASSIGN TO "NOTIDIGS"
+009200                                  ORGANIZATION IS LINE SEQUENTIAL.
+009300 DATA DIVISION.
+009400 FILE SECTION.
+009500 FD  DIGSTAND
+009600     RECORDING MODE IS F.
+009700 01  DIG-STAND-SATZ.
+009800     05 DIG-ST-LETZTES-DATUM      PIC 9(008).
+009900     05 FILLER                    PIC X(001).
+010000     05 DIG-ST-LETZTE-ZEIT        PIC 9(006).
+010100 FD  NOTIFAUS
+010200     RECORDING MODE IS F.
+010300 01  NOTI-DRUCKZEILE              PIC X(200).
+010400 FD  NOTIEINZ
+010500     RECORDING MODE IS F.
+010600 01  EINZ-DRUCKZEILE              PIC X(200).
+010700 FD  NOTIDIGS
+010800     RECORDING MODE IS F.
+010900 01  DIGS-DRUCKZEILE              PIC X(200).
+011000*---------------------------------------------------------------*
+011100* WORKING-STORAGE-Section                                       *
+011200*---------------------------------------------------------------*
+011300 WORKING-STORAGE SECTION.
+011400 01  VERS-INF.
+011500     05  FILLER PIC X(13) VALUE "ELEM=akadig  ".
+011600     05  FILLER PIC X(15) VALUE "VERS=k151-00001".
+011700/---------------------------------------------------------------*
+011800* Konstanten                                                    *
+011900*---------------------------------------------------------------*
+012000 01  GS-KONSTANTEN.
+012100     20 C-KONFIG-ID-KA            PIC X(002) VALUE "KA".
+012200     20 C-AKADIG                  PIC X(006) VALUE "AKADIG".
+012300     20 C-OBJEKT-TAB-KA00AKDG     PIC X(009) VALUE "KA00AKDG".
+012400     20 C-TAB-LESEN-EQUAL         PIC X(040) VALUE "LESEN-EQUAL".
+012500     20 C-TAB-SCHREIBEN-EQUAL     PIC X(040)
+012600                                  VALUE "SCHREIBEN-EQUAL".
+012700     20 C-01-STD-APO-LIST-Z-SCH   PIC X(040)
+012800                                  VALUE "01-STD-APO-LIST-Z-SCH".
+012900     20 C-1                       PIC 9(004) COMP-5 VALUE 1.
+013000     20 C-N                       PIC X(001) VALUE "N".
+013100     20 C-OBJEKT-KA4866           PIC X(006) VALUE "KA4866".
+013200     20 C-MINUTEN-PRO-TAG         PIC 9(005) VALUE 1440.
+013300  COPY DCTGRCGE.
+013400/---------------------------------------------------------------*
+013500* Verstaendigungsbereich, Indices, Auftragsschnittstelle AKA5OF *
+013600*---------------------------------------------------------------*
+013700  COPY CGSOVER.
+013800  COPY DKAXIND.
+013900  COPY CKAXIND.
+014000  COPY CKAI5OF2.
+014100  COPY CKAO5OF2.
+014150  COPY CGSTTAB.                                                   D02
+014200/---------------------------------------------------------------*
+014300* Ein-/Ausgabebereich Tabelle KA00AKDG (Digest-Einstellungen)   *
+014400*---------------------------------------------------------------*
+014500  COPY CKAI0AKN.
+014600  COPY CKAO0AKN.
+014700/---------------------------------------------------------------*
+014800* Entschluesselter Satz aus NOTIFAUS                            *
+014900*---------------------------------------------------------------*
+015000 01  NOTI-SATZ.
+015100     05 NOTI-S-KANAL              PIC X(001).
+015200     05 FILLER                    PIC X(001).
+015300     05 NOTI-S-DATUM              PIC 9(008).
+015400     05 FILLER                    PIC X(001).
+015500     05 NOTI-S-ZEIT               PIC 9(006).
+015600     05 FILLER                    PIC X(001).
+015700     05 NOTI-S-EREIGNIS-OBJEKT    PIC X(006).
+015800     05 FILLER                    PIC X(001).
+015900     05 NOTI-S-SCHLIESSUNGSNR     PIC 9(012).
+016000     05 FILLER                    PIC X(001).
+016100     05 NOTI-S-AK-NUMMER          PIC 9(005).
+016200     05 FILLER                    PIC X(001).
+016300     05 NOTI-S-ALTER-STATUS       PIC 9(001).
+016400     05 FILLER                    PIC X(001).
+016500     05 NOTI-S-NEUER-STATUS       PIC 9(001).
+016600     05 FILLER                    PIC X(001).
+016700     05 NOTI-S-AUSLOESER          PIC X(008).
+016800     05 FILLER                    PIC X(001).
+016900     05 NOTI-S-EMPFAENGER         PIC X(060).
+017000     05 FILLER                    PIC X(001).
+017100     05 NOTI-S-MELDUNGSTEXT       PIC X(120).
+017200/---------------------------------------------------------------*
+017300* Formatzeile Ausgangsdatei NOTIDIGS                             *
+017400*---------------------------------------------------------------*
+017500 01  DIGS-DETAIL.
+017600     05 DIGS-D-LAUFDATUM          PIC 9(008).
+017700     05 FILLER                    PIC X(001) VALUE SPACE.
+017800     05 DIGS-D-LAUFZEIT           PIC 9(006).
+017900     05 FILLER                    PIC X(001) VALUE SPACE.
+018000     05 DIGS-D-FACHBEREICH        PIC X(008).
+018100     05 FILLER                    PIC X(001) VALUE SPACE.
+018200     05 DIGS-D-ANZ-STATUS         PIC 9(005).
+018300     05 FILLER                    PIC X(001) VALUE SPACE.
+018400     05 DIGS-D-ANZ-SLA            PIC 9(005).
+018500     05 FILLER                    PIC X(001) VALUE SPACE.
+018600     05 DIGS-D-ZEITRAUM-VON-DATUM PIC 9(008).
+018700     05 FILLER                    PIC X(001) VALUE SPACE.
+018800     05 DIGS-D-ZEITRAUM-VON-ZEIT  PIC 9(006).
+018900     05 FILLER                    PIC X(001) VALUE SPACE.
+019000     05 DIGS-D-EMPFAENGER         PIC X(060).
+019100     05 FILLER                    PIC X(075).
+019200/---------------------------------------------------------------*
+019300* Hilfsvariable                                                 *
+019400*---------------------------------------------------------------*
+019500 01  H-LAUFDATUM                  PIC 9(008).
+019600 01  H-LAUFZEIT                   PIC 9(006).
+019700 01  H-LETZTE-VERARB-DATUM        PIC 9(008).
+019800 01  H-LETZTE-VERARB-ZEIT         PIC 9(006).
+019900 01  H-FACHBEREICH                PIC X(004).
+020000 01  H-INT-LAUF                   PIC 9(009) COMP-3.
+020100 01  H-INT-VERSAND                PIC 9(009) COMP-3.
+020200 01  H-MINUTEN-LAUF               PIC 9(009) COMP-3.
+020300 01  H-MINUTEN-VERSAND            PIC 9(009) COMP-3.
+020400 01  H-MINUTEN-DIFFERENZ          PIC S9(009) COMP-3.
+020500 01  DUMMY                        PIC X(001).
+020600/---------------------------------------------------------------*
+020700* Programmschalter                                              *
+020800*---------------------------------------------------------------*
+020900 01  H-STAND-N-VORHANDEN          PIC X(001).
+021000     88 STAND-VORHANDEN           VALUE "J".
+021100     88 STAND-N-VORHANDEN         VALUE "N".
+021200 01  H-NOTIFAUS-STATUS            PIC X(001).
+021300     88 NOTIFAUS-ENDE             VALUE "J".
+021400     88 NOTIFAUS-N-ENDE           VALUE "N".
+021500 01  H-KONFIG-STATUS              PIC X(001).
+021600     88 KONFIG-GEFUNDEN           VALUE "J".
+021700     88 KONFIG-N-GEFUNDEN         VALUE "N".
+021800/****************************************************************
+021900 PROCEDURE DIVISION.
+022000*****************************************************************
+022100 0000-MAINLINE SECTION.
+022200 0000-MAINLINE-1001.
+022300     PERFORM 1000-INITIALISIERUNG THRU 1000-INITIALISIERUNG-EXIT
+022400     PERFORM 2000-VERARBEITUNG    THRU 2000-VERARBEITUNG-EXIT
+022500     PERFORM 3000-STAND-SCHREIBEN THRU 3000-STAND-SCHREIBEN-EXIT
+022600     PERFORM 9999-EXIT            THRU 9999-EXIT-EXIT
+022700     .
+022800 0000-MAINLINE-1002.
+022900     EXIT.
+023000/---------------------------------------------------------------*
+023100* Initialisierung                                                *
+023200*---------------------------------------------------------------*
+023300 1000-INITIALISIERUNG SECTION.
+023400 1000-INITIALISIERUNG-1001.
+023500     OPEN INPUT  DIGSTAND
+023600     READ DIGSTAND
+023700       AT END
+023800         SET STAND-N-VORHANDEN    TO TRUE
+023900       NOT AT END
+024000         SET STAND-VORHANDEN      TO TRUE
+024100     END-READ
+024200     CLOSE DIGSTAND
+024300     IF STAND-VORHANDEN
+024400        AND DIG-ST-LETZTES-DATUM  NUMERIC
+024500        AND DIG-ST-LETZTE-ZEIT    NUMERIC
+024600     THEN
+024700       MOVE DIG-ST-LETZTES-DATUM  TO H-LETZTE-VERARB-DATUM
+024800       MOVE DIG-ST-LETZTE-ZEIT    TO H-LETZTE-VERARB-ZEIT
+024900     ELSE
+025000       MOVE ZERO                  TO H-LETZTE-VERARB-DATUM
+025100       MOVE ZERO                  TO H-LETZTE-VERARB-ZEIT
+025200     END-IF
+025300     OPEN INPUT  NOTIFAUS
+025400     OPEN OUTPUT NOTIEINZ
+025500     OPEN OUTPUT NOTIDIGS
+025600     ACCEPT H-LAUFDATUM           FROM DATE YYYYMMDD
+025700     ACCEPT H-LAUFZEIT            FROM TIME
+025800     MOVE D-KAXIND-INDICES        TO KAXIND-INDICES
+025900     SET NOTIFAUS-N-ENDE          TO TRUE
+026000     .
+026100 1000-INITIALISIERUNG-1002.
+026200 1000-INITIALISIERUNG-EXIT.
+026300     EXIT.
+026400/---------------------------------------------------------------*
+026500* Verarbeitung: alle seit dem letzten Lauf neuen Saetze aus      *
+026600* NOTIFAUS durchlaufen                                           *
+026700*---------------------------------------------------------------*
+027000 2000-VERARBEITUNG SECTION.
+027100 2000-VERARBEITUNG-1001.
+027200     PERFORM 2100-LESEN-NOTI-SATZ THRU 2100-LESEN-NOTI-SATZ-EXIT
+027300     PERFORM UNTIL NOTIFAUS-ENDE
+027400       IF NOTI-S-DATUM            > H-LETZTE-VERARB-DATUM
+027500          OR (NOTI-S-DATUM        = H-LETZTE-VERARB-DATUM
+027600              AND NOTI-S-ZEIT     > H-LETZTE-VERARB-ZEIT)
+027700       THEN
+027800         PERFORM 2200-EREIGNIS-VERARB
+027900                                  THRU 2200-EREIGNIS-VERARB-EXIT
+028000       END-IF
+028100       PERFORM 2100-LESEN-NOTI-SATZ
+028200                                  THRU 2100-LESEN-NOTI-SATZ-EXIT
+028300     END-PERFORM
+028400     .
+028500 2000-VERARBEITUNG-1002.
+028600 2000-VERARBEITUNG-EXIT.
+028700     EXIT.
+028800/---------------------------------------------------------------*
+028900* Satz aus NOTIFAUS lesen und aufbereiten                        *
+029000*---------------------------------------------------------------*
+029100 2100-LESEN-NOTI-SATZ SECTION.
+029200 2100-LESEN-NOTI-SATZ-1001.
+029300     READ NOTIFAUS
+029400       AT END
+029500         SET NOTIFAUS-ENDE        TO TRUE
+029600       NOT AT END
+029700         MOVE NOTI-DRUCKZEILE     TO NOTI-SATZ
+029800     END-READ
+029900     .
+030000 2100-LESEN-NOTI-SATZ-1002.
+030100 2100-LESEN-NOTI-SATZ-EXIT.
+030200     EXIT.
+030300/---------------------------------------------------------------*
+030400* Einen Ereignis-Satz verarbeiten: Fachbereich ermitteln,       *
+030500* Digest-Einstellung nachschlagen, einzeln oder gesammelt        *
+030600* weiterreichen                                                  *
+030700*---------------------------------------------------------------*
+030800 2200-EREIGNIS-VERARB SECTION.
+030900 2200-EREIGNIS-VERARB-1001.
+031000     PERFORM 2210-FACHBER-ERMITTELN
+031100                                  THRU 2210-FACHBER-ERMITTELN-EXIT
+031200     PERFORM 2220-KONFIG-LESEN
+031300                                  THRU 2220-KONFIG-LESEN-EXIT
+031400     IF KONFIG-N-GEFUNDEN
+031500        OR MODUS-EINZELN
+031600     THEN
+031700       PERFORM 2230-EINZEL-SCHREIBEN
+031800                                  THRU 2230-EINZEL-SCHREIBEN-EXIT
+031900     ELSE
+032000       PERFORM 2240-DIGEST-SAMMELN
+032100                                  THRU 2240-DIGEST-SAMMELN-EXIT
+032200     END-IF
+032300     .
+032400 2200-EREIGNIS-VERARB-1002.
+032500 2200-EREIGNIS-VERARB-EXIT.
+032600     EXIT.
+032700/---------------------------------------------------------------*
+032800* Fachbereich der ersten Abstimmposition der Schliessung ueber   *
+032900* AKA5OF ermitteln (Funktion 01-STD-APO-LIST-Z-SCH, wie in       *
+033000* AKADLA) - ohne Treffer bleibt der Fachbereich leer und der     *
+033100* Satz faellt auf den Standardfall Einzelversand zurueck         *
+033200*---------------------------------------------------------------*
+033300 2210-FACHBER-ERMITTELN SECTION.
+033400 2210-FACHBER-ERMITTELN-1001.
+033500     MOVE SPACE                   TO H-FACHBEREICH
+033600     MOVE C-01-STD-APO-LIST-Z-SCH TO KAI5OF2-FUNKTION
+033700     MOVE C-N               TO KAI5OF2-ANF-KZ-AUFSETZ-ZUGRIFF
+033800     MOVE C-1                     TO KAI5OF2-ANF-ANZ-TREFFER
+033900     MOVE NOTI-S-SCHLIESSUNGSNR   TO KAI5OF2-SCHLIESSUNGSNR
+034000     CALL "AKA5OF" USING
+034100          C-01-STD-APO-LIST-Z-SCH
+034200          C-KONFIG-ID-KA
+034300          C-AKADIG
+034400          GSOVER-VERSTAENDIGUNGSBEREICH
+034500          KAI5OF2-EINGABEBEREICH
+034600          KAO5OF2-AUSGABEBEREICH
+034700          DUMMY
+034800          KAXIND-INDICES
+034900     END-CALL
+035000     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+035100        AND KAO5OF2-IND-LETZT      NOT = ZERO
+035200     THEN
+035300       MOVE KAO5OF2-APO-FACHBEREICH (C-1)
+035400                                  TO H-FACHBEREICH
+035500     END-IF
+035600     .
+035700 2210-FACHBER-ERMITTELN-1002.
+035800 2210-FACHBER-ERMITTELN-EXIT.
+035900     EXIT.
+036000/---------------------------------------------------------------*
+036100* Digest-Einstellung des Fachbereichs in KA00AKDG nachschlagen   *
+036200*---------------------------------------------------------------*
+036300 2220-KONFIG-LESEN SECTION.
+036400 2220-KONFIG-LESEN-1001.
+036500     MOVE H-FACHBEREICH           TO KAI0AKN-FACHBEREICH
+036600     CALL "CGSTAB"
+036700     USING C-TAB-LESEN-EQUAL
+036800           C-KONFIG-ID-KA
+036900           C-OBJEKT-TAB-KA00AKDG
+037000           GSOVER-VERSTAENDIGUNGSBEREICH
+037100           KAI0AKN-EINGABEBEREICH
+037200           KAO0AKN-AUSGABEBEREICH
+037300           GSTTAB-EIN-AUSGABEBEREICH
+037400     END-CALL
+037500     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+037600     THEN
+037700       SET KONFIG-GEFUNDEN        TO TRUE
+037800     ELSE
+037900       SET KONFIG-N-GEFUNDEN      TO TRUE
+038000     END-IF
+038100     .
+038200 2220-KONFIG-LESEN-1002.
+038300 2220-KONFIG-LESEN-EXIT.
+038400     EXIT.
+038500/---------------------------------------------------------------*
+038600* Satz unveraendert (Einzelversand) in die Ausgangsdatei         *
+038700* NOTIEINZ uebernehmen                                            *
+038800*---------------------------------------------------------------*
+038900 2230-EINZEL-SCHREIBEN SECTION.
+039000 2230-EINZEL-SCHREIBEN-1001.
+039100     MOVE NOTI-DRUCKZEILE         TO EINZ-DRUCKZEILE
+039200     WRITE EINZ-DRUCKZEILE
+039300     .
+039400 2230-EINZEL-SCHREIBEN-1002.
+039500 2230-EINZEL-SCHREIBEN-EXIT.
+039600     EXIT.
+039700/---------------------------------------------------------------*
+039800* Ereignis in KA00AKDG aufsummieren und pruefen, ob das          *
+039900* Versand-Intervall abgelaufen und ein Sammel-Satz faellig ist   *
+040000*---------------------------------------------------------------*
+040100 2240-DIGEST-SAMMELN SECTION.
+040200 2240-DIGEST-SAMMELN-1001.
+040300     IF NOTI-S-EREIGNIS-OBJEKT    = C-OBJEKT-KA4866
+040400     THEN
+040500       ADD C-1                    TO KAO0AKN-ANZ-SLA
+040600     ELSE
+040700       ADD C-1                    TO KAO0AKN-ANZ-STATUS
+040800     END-IF
+040900     IF KAO0AKN-ERSTES-EREIGNIS-DATUM
+041000                                  = ZERO
+041100     THEN
+041200       MOVE NOTI-S-DATUM          TO KAO0AKN-ERSTES-EREIGNIS-DATUM
+041300       MOVE NOTI-S-ZEIT           TO KAO0AKN-ERSTES-EREIGNIS-ZEIT
+041400     END-IF
+041500     PERFORM 2250-DIGS-SCHREIBEN
+041600                                  THRU 2250-DIGS-SCHREIBEN-EXIT
+041700     CALL "CGSTAB"
+041800     USING C-TAB-SCHREIBEN-EQUAL
+041900           C-KONFIG-ID-KA
+042000           C-OBJEKT-TAB-KA00AKDG
+042100           GSOVER-VERSTAENDIGUNGSBEREICH
+042200           KAI0AKN-EINGABEBEREICH
+042300           KAO0AKN-AUSGABEBEREICH
+042400           GSTTAB-EIN-AUSGABEBEREICH
+042500     END-CALL
+042600     .
+042700 2240-DIGEST-SAMMELN-1002.
+042800 2240-DIGEST-SAMMELN-EXIT.
+042900     EXIT.
+043000/---------------------------------------------------------------*
+043100* Pruefen, ob das Versand-Intervall seit dem letzten Sammel-     *
+043200* Versand abgelaufen ist; wenn ja, Sammel-Satz schreiben und     *
+043300* Zaehler/Versand-Zeitstempel in KA00AKDG zuruecksetzen          *
+043400*---------------------------------------------------------------*
+043500 2250-DIGS-SCHREIBEN SECTION.
+043600 2250-DIGS-SCHREIBEN-1001.
+043700     IF KAO0AKN-LETZTER-VERSAND-DATUM
+043800                                  = ZERO
+043900     THEN
+044000       MOVE C-MINUTEN-PRO-TAG     TO H-MINUTEN-DIFFERENZ
+044100     ELSE
+044200       COMPUTE H-INT-LAUF =
+044300             FUNCTION INTEGER-OF-DATE (H-LAUFDATUM)
+044400       COMPUTE H-INT-VERSAND =
+044500             FUNCTION INTEGER-OF-DATE
+044600                     (KAO0AKN-LETZTER-VERSAND-DATUM)
+044700       COMPUTE H-MINUTEN-LAUF =
+044800             H-INT-LAUF * C-MINUTEN-PRO-TAG
+044900             + FUNCTION NUMVAL (H-LAUFZEIT (1:2))
+045000                     * 60
+045100             + FUNCTION NUMVAL (H-LAUFZEIT (3:2))
+045200       COMPUTE H-MINUTEN-VERSAND =
+045300             H-INT-VERSAND * C-MINUTEN-PRO-TAG
+045400             + FUNCTION NUMVAL
+045500                     (KAO0AKN-LETZTER-VERSAND-ZEIT (1:2))
+045600                     * 60
+045700             + FUNCTION NUMVAL
+045800                     (KAO0AKN-LETZTER-VERSAND-ZEIT (3:2))
+045900       COMPUTE H-MINUTEN-DIFFERENZ =
+046000             H-MINUTEN-LAUF - H-MINUTEN-VERSAND
+046100     END-IF
+046200     IF H-MINUTEN-DIFFERENZ        >= KAO0AKN-INTERVALL-MINUTEN
+046300     THEN
+046400       INITIALIZE                DIGS-DETAIL
+046500       MOVE H-LAUFDATUM            TO DIGS-D-LAUFDATUM
+046600       MOVE H-LAUFZEIT             TO DIGS-D-LAUFZEIT
+046700       MOVE KAO0AKN-FACHBEREICH    TO DIGS-D-FACHBEREICH
+046800       MOVE KAO0AKN-ANZ-STATUS     TO DIGS-D-ANZ-STATUS
+046900       MOVE KAO0AKN-ANZ-SLA        TO DIGS-D-ANZ-SLA
+047000       MOVE KAO0AKN-ERSTES-EREIGNIS-DATUM
+047100                                   TO DIGS-D-ZEITRAUM-VON-DATUM
+047200       MOVE KAO0AKN-ERSTES-EREIGNIS-ZEIT
+047300                                   TO DIGS-D-ZEITRAUM-VON-ZEIT
+047400       MOVE KAO0AKN-EMPFAENGER     TO DIGS-D-EMPFAENGER
+047500       MOVE DIGS-DETAIL            TO DIGS-DRUCKZEILE
+047600       WRITE DIGS-DRUCKZEILE
+047700       MOVE ZERO                   TO KAO0AKN-ANZ-STATUS
+047800       MOVE ZERO                   TO KAO0AKN-ANZ-SLA
+047900       MOVE ZERO                   TO
+047910           KAO0AKN-ERSTES-EREIGNIS-DATUM
+048000       MOVE ZERO                   TO
+048010           KAO0AKN-ERSTES-EREIGNIS-ZEIT
+048100       MOVE H-LAUFDATUM            TO
+048110           KAO0AKN-LETZTER-VERSAND-DATUM
+048200       MOVE H-LAUFZEIT             TO
+048210           KAO0AKN-LETZTER-VERSAND-ZEIT
+048300     END-IF
+048400     .
+048500 2250-DIGS-SCHREIBEN-1002.
+048600 2250-DIGS-SCHREIBEN-EXIT.
+048700     EXIT.
+048800/---------------------------------------------------------------*
+048900* Stand-Satz fuer den naechsten Lauf fortschreiben               *
+049000*---------------------------------------------------------------*
+049100 3000-STAND-SCHREIBEN SECTION.
+049200 3000-STAND-SCHREIBEN-1001.
+049300     CLOSE NOTIFAUS
+049400     CLOSE NOTIEINZ
+049500     CLOSE NOTIDIGS
+049600     MOVE H-LAUFDATUM             TO DIG-ST-LETZTES-DATUM
+049700     MOVE H-LAUFZEIT              TO DIG-ST-LETZTE-ZEIT
+049800     OPEN OUTPUT DIGSTAND
+049900     WRITE DIG-STAND-SATZ
+050000     CLOSE DIGSTAND
+050100     .
+050200 3000-STAND-SCHREIBEN-1002.
+050300 3000-STAND-SCHREIBEN-EXIT.
+050400     EXIT.
+050500/---------------------------------------------------------------*
+050600* Programmende                                                   *
+050700*---------------------------------------------------------------*
+050800 9999-EXIT SECTION.
+050900 9999-EXIT-1001.
+051000     CONTINUE.
+051100 9999-EXIT-1002.
+051200 9999-EXIT-EXIT.
+051300     EXIT PROGRAM.
