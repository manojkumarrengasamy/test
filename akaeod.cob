@@ -0,0 +1,597 @@
+000010* ELEMENTKOPF-COBOL-SOURCE ********************************%*
+000100*@CR                                                              CCC
+000150* COPYRIGHT (C) 2018                                              CCC
+000151* Fidelity National Information Services, Inc. and/or its         CCC
+000152* subsidiaries - All Rights Reserved worldwide.                   CCC
+000153* This document is protected under the trade secret and           CCC
+000154* copyright laws as the property of Fidelity National             CCC
+000155* Information Services, Inc. and/or its subsidiaries.             CCC
+000156* Copying, reproduction or distribution should be limited         CCC
+000157* and only to employees with a ( need to know )                   CCC
+000158* to do their job. Any disclosure of this document                CCC
+000159* to third parties is strictly prohibited.                        CCC
+000160*@CR
+000160*
+000160* ELEMENTIDENTIFIKATION :
+000160* -----------------------
+000160*
+000160*@a_element_info
+000160*@Titel         : Tagesabschluss-Uebersicht je Fachbereich
+000160*@Elementname   : akaeod.cob
+000160*@Elementtyp    : cob
+000160*@Version       : k151-00001
+000160*@Produkt       : ak
+000160*@Liefertiefe   : nur_lesen
+000160*@Kategorie     : sao
+000160*@BatchDialog   : batch
+000160*@Pruefe_aekz   : j
+000160*@e_element_info
+000160*
+001000*@Title        : Tagesabschluss-Uebersicht je Fachbereich       *
+001100* Verfasser    : Andreas Wegmann                            *
+001200* Erstelldatum : 28.06.2023                                 *
+001400*                                                           *
+001500*@A-ELEMENTBESCHREIBUNG                                     *
+001600* Modul-Beschreibung:                                       *
+001700* ------------------                                        *
+001800* Batchprogramm, das im Anschluss an die taegliche AKAEIN-   *
+001900* Uebernahme (Funktion "01-INT-UEBERNAHME-ENDE") im Batch-   *
+002000* plan eingeplant wird und je Fachbereich eine Tagesab-      *
+002100* schluss-Uebersicht der Abstimmarbeit erzeugt. Wie AKAKPI    *
+002200* werden ueber KA000AKRS (Zeilenscan CKA0AKRS, analog         *
+002300* AKAAGR/AKAESK/AKAKPI) der Reihe nach alle Abstimmkreise     *
+002400* gelesen und je Abstimmkreis ueber AKA5OF (Funktion          *
+002500* 01-STD-APO-LIST-SUCHE, volle Seitenblaetterung) die Posten  *
+002600* in den Status OFFEN, FREIZUGEBEN und GESCHLOSSEN abgefragt. *
+002700* Der Fachbereich wird - wie bei AKAKPI - nicht neu ermittelt,*
+002800* sondern direkt aus KAO5OF2-APO-FACHBEREICH uebernommen. Je  *
+002900* Fachbereich wird in der Arbeitstabelle EOD-TABELLE die      *
+003000* Anzahl heute eroeffneter Posten (APO-BUTAG = Laufdatum,     *
+003100* unter den offenen Posten), die Anzahl heute geschlossener   *
+003200* Posten (SCH-TIMESTAMP-SCHLIESS(1:8) = Laufdatum, unter den  *
+003300* Posten im Status GESCHLOSSEN), die Gesamtzahl noch offener  *
+003400* Posten (Status OFFEN oder FREIZUGEBEN) sowie Valuta und     *
+003500* Abstimmkreis-Nummer des aeltesten noch offenen Postens      *
+003600* (kleinste APO-VALUTA unter den Posten im Status OFFEN)      *
+003700* gefuehrt. Am Programmende wird je Fachbereich mit           *
+003800* Aktivitaet eine Zeile in die Ausgabedatei EODAUS geschrieben*
+003900* und zusaetzlich - ueber den bereits von AKASLA genutzten    *
+004000* Benachrichtigungsweg AKANOTI, Kanal Mail - eine Zeile an    *
+004100* die Verteilerliste des jeweiligen Fachbereichs ausgeloest.  *
+004200* Wie bei AKASLA bleibt die Aufloesung des Fachbereichs auf   *
+004300* eine konkrete Empfaengeradresse dem nachgelagerten          *
+004400* Mail-Verteiler ueberlassen; KAINOTI1-EMPFAENGER traegt      *
+004500* dazu den Fachbereichs-Code.                                 *
+004600*@E-ELEMENTBESCHREIBUNG                                     *
+004700*                                                           *
+004800*@A-COBOL-COPY                                              *
+004900* Benoetigte COBOL-Copies:                                  *
+005000* DCTGRCGE   : RETURNCODE GEWICHTE                          *
+005100* CGSOVER    : VERSTAENDIGUNGSBEREICH                       *
+005200* CKAI5OF2   : EINGABEBEREICH AKA5OF                        *
+005300* CKAI5OF3   : EINGABEBEREICH AKA5OF                        *
+005400* CKAO5OF2   : AUSGABEBEREICH AKA5OF                        *
+005500* DKAXIND    : INDICES AKA5OF                               *
+005600* CKAXIND    : INDICES AKA5OF                               *
+005700* CKA0AKRS   : ZEILENWEISER EINGABE-/AUSGABEBEREICH KA000AKRS *
+005800* CKAINOTI1  : EINGABEBEREICH AKANOTI                        *
+005900*@E-COBOL-COPY                                              *
+006000*                                                           *
+090000* AENDERUNGSPROTOKOLL:                                      *
+090050* --------------------                                      *
+090051* D01 R89746                                                *     D01
+090052*     Neuanlage - Tagesabschluss-Uebersicht (heute eroeffnet,*     D01
+090053*     heute geschlossen, noch offen, aeltester offener       *     D01
+090054*     Posten) je Fachbereich, Ausgabedatei EODAUS sowie       *     D01
+090055*     automatische Benachrichtigung je Fachbereich ueber      *     D01
+090056*     AKANOTI (Kanal Mail).                                   *     D01
+090057*     Datum: 28.06.2023                          NKZ: WEG   *     D01
+090058*                                                           *     D01
+090059* D02 R89746                                                *     D02
+090060*     Mainline lief nach der Verarbeitung ohne STOP RUN in   *     D02
+090061*     die naechste Programmsektion durch. STOP RUN ergaenzt. *     D02
+090062*     Datum: 07.09.2023                          NKZ: OBR   *     D02
+090063*                                                           *     D02
+100000* ENDE ELEMENTKOPF ******************************************
+100100/
+100200 IDENTIFICATION DIVISION.
+100300 PROGRAM-ID. AKAEOD.
+100400 ENVIRONMENT DIVISION.
+100500 CONFIGURATION SECTION.
+100600 SPECIAL-NAMES.
+100700     DECIMAL-POINT                IS COMMA.
+100800 INPUT-OUTPUT SECTION.
+100900 FILE-CONTROL.
+101000     SELECT EODAUS                ASSIGN TO "EODAUS"
+101100                                  ORGANIZATION IS LINE SEQUENTIAL.
+101400 DATA DIVISION.
+101500 FILE SECTION.
+101900 FD  EODAUS
+102000     RECORDING MODE IS F.
+102100 01  EOD-DRUCKZEILE               PIC X(100).
+102300*---------------------------------------------------------------*
+102400* WORKING-STORAGE-Section                                       *
+102500*---------------------------------------------------------------*
+102600 WORKING-STORAGE SECTION.
+102700 01  VERS-INF.
+102800     05  FILLER PIC X(13) VALUE "ELEM=akaeod  ".
+102900     05  FILLER PIC X(15) VALUE "VERS=k151-00001".
+103000/---------------------------------------------------------------*
+103100* Konstanten                                                    *
+103200*---------------------------------------------------------------*
+103300 01  GS-KONSTANTEN.
+103400     20 C-KONFIG-ID-KA            PIC X(002) VALUE "KA".
+103500     20 C-AKAEOD                  PIC X(006) VALUE "AKAEOD".
+103600     20 C-OBJEKT-TAB-KA03AKRS     PIC X(009) VALUE "KA03AKRS".
+104200     20 C-01-STD-APO-LIST-SUCHE   PIC X(040)
+104300                                  VALUE "01-STD-APO-LIST-SUCHE".
+104400     20 C-1                       PIC 9(004) COMP-5 VALUE 1.
+104450     20 C-MAX-FACHBEREICHE        PIC 9(003) VALUE 100.
+104460     20 C-TAB-LESEN-ZEILE         PIC X(040) VALUE "LESEN-ZEILE".
+104550     20 C-J                       PIC X(001) VALUE "J".
+104560     20 C-OBJEKT-KA-NOTI          PIC X(020) VALUE "AKANOTI".
+104570     20 C-FUNKTION-BENACHRICHTIGEN
+104580                                  PIC X(040) VALUE
+104590                                  "01-INT-BENACHRICHTIGEN".
+104600     20 C-KANAL-MAIL              PIC X(001) VALUE "M".
+104610     20 C-OBJEKT-KA4874           PIC X(006) VALUE "KA4874".
+104700 01  C-STATI.
+104800     05 C-STATUS-OFFEN            PIC 9(001) VALUE 2.
+104810     05 C-STATUS-FREIZUGEBEN      PIC 9(001) VALUE 5.
+104820     05 C-STATUS-GESCHLOSSEN      PIC 9(001) VALUE 8.
+104900/---------------------------------------------------------------*
+104910* Formatzeile Ausgabedatei EODAUS                                *
+104920*---------------------------------------------------------------*
+104930 01  EOD-DETAIL.
+104940     05 EOD-D-LAUFDATUM           PIC 9(008).
+104950     05 FILLER                    PIC X(001) VALUE SPACE.
+104960     05 EOD-D-FACHBEREICH         PIC X(008).
+104970     05 FILLER                    PIC X(001) VALUE SPACE.
+104980     05 EOD-D-ANZ-EROEFFNET       PIC 9(007).
+104990     05 FILLER                    PIC X(001) VALUE SPACE.
+105000     05 EOD-D-ANZ-GESCHLOSSEN     PIC 9(007).
+105010     05 FILLER                    PIC X(001) VALUE SPACE.
+105020     05 EOD-D-ANZ-OFFEN           PIC 9(007).
+105030     05 FILLER                    PIC X(001) VALUE SPACE.
+105040     05 EOD-D-AELTESTE-VALUTA     PIC 9(008).
+105050     05 FILLER                    PIC X(001) VALUE SPACE.
+105060     05 EOD-D-AELTESTER-AK        PIC 9(005).
+105070     05 FILLER                    PIC X(047).
+105100  COPY DCTGRCGE.
+105200/---------------------------------------------------------------*
+105300* Verstaendigungsbereich, Indices, Auftragsschnittstelle AKA5OF *
+105400*---------------------------------------------------------------*
+105500  COPY CGSOVER.
+105600  COPY DKAXIND.
+105650  COPY CKAXIND.
+105700  COPY CKAI5OF2.
+105800  COPY CKAI5OF3.
+105900  COPY CKAO5OF2.
+106000/---------------------------------------------------------------*
+106100* Zeilenweiser Zugriff auf KA000AKRS (alle Abstimmkreise)       *
+106200*---------------------------------------------------------------*
+106300  COPY CKA0AKRS.
+106350/---------------------------------------------------------------*
+106360* Eingabebereich AKANOTI                                        *
+106370*---------------------------------------------------------------*
+106380  COPY CKAINOTI1.
+106400/---------------------------------------------------------------*
+106410* Arbeitstabelle Tagesabschluss-Kennzahlen                      *
+106420*---------------------------------------------------------------*
+106430 01  EOD-TABELLE.
+106440     05  EOD-EINTRAG OCCURS 100.
+106450         10  EOD-T-FACHBEREICH        PIC X(008).
+106460         10  EOD-T-ANZ-EROEFFNET      PIC 9(007) COMP-3.
+106470         10  EOD-T-ANZ-GESCHLOSSEN    PIC 9(007) COMP-3.
+106480         10  EOD-T-ANZ-OFFEN          PIC 9(007) COMP-3.
+106490         10  EOD-T-AELTESTE-VALUTA    PIC 9(008).
+106500         10  EOD-T-AELTESTER-AK       PIC 9(005).
+106600/---------------------------------------------------------------*
+107000* Hilfsvariable                                                 *
+107100*---------------------------------------------------------------*
+107200 01  H-LFD-ZEILE                  PIC 9(009) COMP-3.
+107300 01  H-NAECHSTE-ZEILE             PIC 9(009) COMP-3.
+107400 01  H-AK-GEFUNDEN                PIC X(001).
+107500     88 AKRS-GEFUNDEN             VALUE "J".
+107600     88 AKRS-N-GEFUNDEN           VALUE "N".
+107700 01  H-LAUFDATUM                  PIC 9(008).
+108200 01  DUMMY                        PIC X(001).
+108300 01  H-INDEX                      PIC 9(003) COMP-3.
+108400 01  H-ZAEHLER                    PIC 9(003) COMP-3.
+108450 01  H-EOD-ANZAHL                 PIC 9(003) COMP-3.
+108460 01  H-EOD-INDEX                  PIC 9(003) COMP-3.
+108470 01  H-EOD-SUCH-INDEX             PIC 9(003) COMP-3.
+108480 01  H-EOD-GEFUNDEN-KZ            PIC X(001).
+108490     88 EOD-GEFUNDEN              VALUE "J".
+108500     88 EOD-N-GEFUNDEN            VALUE "N".
+108600 01  H-MELDUNGSTEXT               PIC X(120).
+108700 01  H-ANZ-EROEFFNET-ANZ          PIC Z(006)9.
+108710 01  H-ANZ-GESCHLOSSEN-ANZ        PIC Z(006)9.
+108720 01  H-ANZ-OFFEN-ANZ              PIC Z(006)9.
+108730 01  H-AELTESTER-AK-ANZ           PIC Z(004)9.
+109100/****************************************************************
+109200 PROCEDURE DIVISION.
+109300*****************************************************************
+109400 0000-MAINLINE SECTION.
+109500 0000-MAINLINE-1001.
+109600     PERFORM 1000-INITIALISIERUNG THRU 1000-INITIALISIERUNG-EXIT
+109700     PERFORM 2000-VERARBEITUNG    THRU 2000-VERARBEITUNG-EXIT
+109750     PERFORM 8000-AUSGABE         THRU 8000-AUSGABE-EXIT
+109800     PERFORM 9999-EXIT            THRU 9999-EXIT-EXIT
+109850     STOP RUN                                                     D02
+109900     .
+110000 0000-MAINLINE-1002.
+110100     EXIT.
+110200/---------------------------------------------------------------*
+110300* Initialisierung                                                *
+110400*---------------------------------------------------------------*
+110500 1000-INITIALISIERUNG SECTION.
+110600 1000-INITIALISIERUNG-1001.
+110700     OPEN OUTPUT EODAUS
+110800     ACCEPT H-LAUFDATUM           FROM DATE YYYYMMDD
+110900     MOVE D-KAXIND-INDICES        TO KAXIND-INDICES
+111000     INITIALIZE EOD-TABELLE
+111100     MOVE ZERO                    TO H-EOD-ANZAHL
+111200     .
+112700 1000-INITIALISIERUNG-1002.
+112800 1000-INITIALISIERUNG-EXIT.
+112900     EXIT.
+113000/---------------------------------------------------------------*
+113100* Verarbeitung: alle Abstimmkreise durchlaufen                  *
+113200*---------------------------------------------------------------*
+113300 2000-VERARBEITUNG SECTION.
+113400 2000-VERARBEITUNG-1001.
+113500     PERFORM 2100-LESEN-AKRS      THRU 2100-LESEN-AKRS-EXIT
+113600     PERFORM UNTIL AKRS-N-GEFUNDEN
+113700       PERFORM 2200-AK-VERARBEITEN THRU 2200-AK-VERARBEITEN-EXIT
+113800       PERFORM 2100-LESEN-AKRS-NEXT
+113900                                  THRU 2100-LESEN-AKRS-NEXT-EXIT
+114000     END-PERFORM
+114100     .
+114200 2000-VERARBEITUNG-1002.
+114300 2000-VERARBEITUNG-EXIT.
+114400     EXIT.
+114500/---------------------------------------------------------------*
+114600* 1. Zeile aus KA000AKRS lesen                                  *
+114700*---------------------------------------------------------------*
+114800 2100-LESEN-AKRS SECTION.
+114900 2100-LESEN-AKRS-1001.
+115000     MOVE C-1                     TO H-LFD-ZEILE
+115100     PERFORM 2110-LESEN-AKRS-ZEILE THRU 2110-LESEN-AKRS-ZEILE-EXIT
+115200     .
+115300 2100-LESEN-AKRS-1002.
+115400 2100-LESEN-AKRS-EXIT.
+115500     EXIT.
+115600/---------------------------------------------------------------*
+115700* Naechste Zeile aus KA000AKRS lesen                            *
+115800*---------------------------------------------------------------*
+115900 2100-LESEN-AKRS-NEXT SECTION.
+116000 2100-LESEN-AKRS-NEXT-1001.
+116100     MOVE H-NAECHSTE-ZEILE        TO H-LFD-ZEILE
+116200     PERFORM 2110-LESEN-AKRS-ZEILE THRU 2110-LESEN-AKRS-ZEILE-EXIT
+116300     .
+116400 2100-LESEN-AKRS-NEXT-1002.
+116500 2100-LESEN-AKRS-NEXT-EXIT.
+116600     EXIT.
+116700/---------------------------------------------------------------*
+116800* Gemeinsame Zeilenzugriffslogik KA000AKRS                      *
+116900*---------------------------------------------------------------*
+117000 2110-LESEN-AKRS-ZEILE SECTION.
+117100 2110-LESEN-AKRS-ZEILE-1001.
+117200     MOVE H-LFD-ZEILE             TO KA0AKRS-ZEILENNUMMER
+117300     CALL "CGSTAB" USING
+117400          C-TAB-LESEN-ZEILE
+117500          C-KONFIG-ID-KA
+117600          C-OBJEKT-TAB-KA03AKRS
+117700          GSOVER-VERSTAENDIGUNGSBEREICH
+117800          KA0AKRS-EINGABEBEREICH
+117900          KA0AKRS-AUSGABEBEREICH
+118000          DUMMY
+118100     END-CALL
+118200     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+118300     THEN
+118400       SET AKRS-GEFUNDEN          TO TRUE
+118500       ADD C-1 TO H-LFD-ZEILE     GIVING H-NAECHSTE-ZEILE
+118600         ON SIZE ERROR CONTINUE
+118700       END-ADD
+118800     ELSE
+118900       SET AKRS-N-GEFUNDEN        TO TRUE
+119000     END-IF
+119100     .
+119200 2110-LESEN-AKRS-ZEILE-1002.
+119300 2110-LESEN-AKRS-ZEILE-EXIT.
+119400     EXIT.
+119500/---------------------------------------------------------------*
+119600* Offene, freizugebende und geschlossene Posten eines            *
+119700* Abstimmkreises abfragen                                       *
+119800*---------------------------------------------------------------*
+119900 2200-AK-VERARBEITEN SECTION.
+119910 2200-AK-VERARBEITEN-1001.
+120000     MOVE HIGH-VALUE              TO KAI5OF2-EINGABEBEREICH
+120100     MOVE HIGH-VALUE              TO KAI5OF3-EINGABEBEREICH
+120200     MOVE KA0AKRS-AK-NUMMER       TO KAI5OF3-ABSTIMMKREIS-NR
+120300     MOVE C-STATUS-OFFEN          TO KAI5OF3-STATUS
+120400     CALL "AKA5OF" USING
+120500          C-01-STD-APO-LIST-SUCHE
+120600          C-KONFIG-ID-KA
+120700          C-AKAEOD
+120800          GSOVER-VERSTAENDIGUNGSBEREICH
+120900          KAI5OF2-EINGABEBEREICH
+121000          KAO5OF2-AUSGABEBEREICH
+121100          DUMMY
+121200          KAXIND-INDICES
+121300     END-CALL
+121400     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+121500        AND KAO5OF2-IND-LETZT      NOT = ZERO
+121600     THEN
+121700       PERFORM 2210-POSTEN-OFFEN-ZAEHLEN
+121800            THRU 2210-POSTEN-OFFEN-ZAEHLEN-EXIT
+121900            VARYING H-INDEX FROM 1 BY 1
+122000            UNTIL H-INDEX > KAO5OF2-IND-LETZT
+122100     END-IF
+122150     MOVE HIGH-VALUE              TO KAI5OF2-EINGABEBEREICH
+122160     MOVE HIGH-VALUE              TO KAI5OF3-EINGABEBEREICH
+122170     MOVE KA0AKRS-AK-NUMMER       TO KAI5OF3-ABSTIMMKREIS-NR
+122180     MOVE C-STATUS-FREIZUGEBEN    TO KAI5OF3-STATUS
+122190     CALL "AKA5OF" USING
+122200          C-01-STD-APO-LIST-SUCHE
+122210          C-KONFIG-ID-KA
+122220          C-AKAEOD
+122230          GSOVER-VERSTAENDIGUNGSBEREICH
+122240          KAI5OF2-EINGABEBEREICH
+122250          KAO5OF2-AUSGABEBEREICH
+122260          DUMMY
+122270          KAXIND-INDICES
+122280     END-CALL
+122290     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+122300        AND KAO5OF2-IND-LETZT      NOT = ZERO
+122310     THEN
+122320       PERFORM 2220-POSTEN-FREIG-ZAEHLEN
+122330            THRU 2220-POSTEN-FREIG-ZAEHLEN-EXIT
+122340            VARYING H-INDEX FROM 1 BY 1
+122350            UNTIL H-INDEX > KAO5OF2-IND-LETZT
+122370     END-IF
+122380     MOVE HIGH-VALUE              TO KAI5OF2-EINGABEBEREICH
+122390     MOVE HIGH-VALUE              TO KAI5OF3-EINGABEBEREICH
+122400     MOVE KA0AKRS-AK-NUMMER       TO KAI5OF3-ABSTIMMKREIS-NR
+122410     MOVE C-STATUS-GESCHLOSSEN    TO KAI5OF3-STATUS
+122420     CALL "AKA5OF" USING
+122430          C-01-STD-APO-LIST-SUCHE
+122440          C-KONFIG-ID-KA
+122450          C-AKAEOD
+122460          GSOVER-VERSTAENDIGUNGSBEREICH
+122470          KAI5OF2-EINGABEBEREICH
+122480          KAO5OF2-AUSGABEBEREICH
+122490          DUMMY
+122500          KAXIND-INDICES
+122510     END-CALL
+122520     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+122530        AND KAO5OF2-IND-LETZT      NOT = ZERO
+122540     THEN
+122550       PERFORM 2230-POSTEN-GESCHL-ZAEHLEN
+122560            THRU 2230-POSTEN-GESCHL-ZAEHLEN-EXIT
+122570            VARYING H-INDEX FROM 1 BY 1
+122580            UNTIL H-INDEX > KAO5OF2-IND-LETZT
+122590     END-IF
+122600     .
+122610 2200-AK-VERARBEITEN-1002.
+122620 2200-AK-VERARBEITEN-EXIT.
+122630     EXIT.
+122700/---------------------------------------------------------------*
+122900* Offenen Posten zaehlen, ggf. als heute eroeffnet und als       *
+122910* aeltesten offenen Posten des Fachbereichs fortschreiben        *
+123000*---------------------------------------------------------------*
+123100 2210-POSTEN-OFFEN-ZAEHLEN SECTION.
+123200 2210-POSTEN-OFFEN-ZAEHLEN-1001.
+123210     PERFORM 2300-EOD-EINTRAG-SUCHEN
+123220            THRU 2300-EOD-EINTRAG-SUCHEN-EXIT
+123230     IF H-EOD-INDEX               NOT = ZERO
+123240     THEN
+123250       ADD C-1 TO EOD-T-ANZ-OFFEN (H-EOD-INDEX)
+123260       IF KAO5OF2-APO-BUTAG (H-INDEX) = H-LAUFDATUM
+123270       THEN
+123280         ADD C-1 TO EOD-T-ANZ-EROEFFNET (H-EOD-INDEX)
+123290       END-IF
+123300       IF EOD-T-AELTESTE-VALUTA (H-EOD-INDEX) = ZERO
+123310          OR KAO5OF2-APO-VALUTA (H-INDEX)
+123320             < EOD-T-AELTESTE-VALUTA (H-EOD-INDEX)
+123330       THEN
+123340         MOVE KAO5OF2-APO-VALUTA (H-INDEX)
+123350           TO EOD-T-AELTESTE-VALUTA (H-EOD-INDEX)
+123360         MOVE KAO5OF2-APO-ABSTIMMKREIS-NR (H-INDEX)
+123370           TO EOD-T-AELTESTER-AK (H-EOD-INDEX)
+123380       END-IF
+123390     END-IF
+123400     .
+123410 2210-POSTEN-OFFEN-ZAEHLEN-1002.
+123420 2210-POSTEN-OFFEN-ZAEHLEN-EXIT.
+123430     EXIT.
+124900/---------------------------------------------------------------*
+125000* Zur Freigabe anstehenden Posten als noch offen mitzaehlen      *
+125100*---------------------------------------------------------------*
+125200 2220-POSTEN-FREIG-ZAEHLEN SECTION.
+125210 2220-POSTEN-FREIG-ZAEHLEN-1001.
+125220     PERFORM 2300-EOD-EINTRAG-SUCHEN
+125230            THRU 2300-EOD-EINTRAG-SUCHEN-EXIT
+125240     IF H-EOD-INDEX               NOT = ZERO
+125250     THEN
+125260       ADD C-1 TO EOD-T-ANZ-OFFEN (H-EOD-INDEX)
+125270     END-IF
+125280     .
+125290 2220-POSTEN-FREIG-ZAEHLEN-1002.
+125300 2220-POSTEN-FREIG-ZAEHLEN-EXIT.
+125310     EXIT.
+125320/---------------------------------------------------------------*
+125330* Geschlossenen Posten zaehlen, sofern heute geschlossen         *
+125340*---------------------------------------------------------------*
+125400 2230-POSTEN-GESCHL-ZAEHLEN SECTION.
+125410 2230-POSTEN-GESCHL-ZAEHLEN-1001.
+125420     IF KAO5OF2-SCH-TIMESTAMP-SCHLIESS (H-INDEX) (1:8)
+125430        = H-LAUFDATUM
+125440     THEN
+125450       PERFORM 2300-EOD-EINTRAG-SUCHEN
+125460            THRU 2300-EOD-EINTRAG-SUCHEN-EXIT
+125470       IF H-EOD-INDEX             NOT = ZERO
+125480       THEN
+125490         ADD C-1 TO EOD-T-ANZ-GESCHLOSSEN (H-EOD-INDEX)
+125500       END-IF
+125510     END-IF
+125520     .
+125530 2230-POSTEN-GESCHL-ZAEHLEN-1002.
+125540 2230-POSTEN-GESCHL-ZAEHLEN-EXIT.
+125550     EXIT.
+125680/---------------------------------------------------------------*
+125690* Kennzahlen-Tabelleneintrag zum Fachbereich des aktuellen      *
+125691* Postens suchen, bei Nichtvorhandensein neu anlegen            *
+125692*---------------------------------------------------------------*
+125700 2300-EOD-EINTRAG-SUCHEN SECTION.
+125710 2300-EOD-EINTRAG-SUCHEN-1001.
+125720     MOVE ZERO                    TO H-EOD-INDEX
+125730     SET EOD-N-GEFUNDEN           TO TRUE
+125740     PERFORM 2310-EOD-EINTRAG-PRUEFEN
+125750            THRU 2310-EOD-EINTRAG-PRUEFEN-EXIT
+125760            VARYING H-EOD-SUCH-INDEX FROM 1 BY 1
+125780            UNTIL H-EOD-SUCH-INDEX > H-EOD-ANZAHL
+125790               OR EOD-GEFUNDEN
+125800     IF EOD-N-GEFUNDEN
+125810        AND H-EOD-ANZAHL          < C-MAX-FACHBEREICHE
+125820     THEN
+125830       ADD C-1 TO H-EOD-ANZAHL
+125840       MOVE H-EOD-ANZAHL          TO H-EOD-INDEX
+125850       MOVE KAO5OF2-APO-FACHBEREICH (H-INDEX)
+125860         TO EOD-T-FACHBEREICH (H-EOD-INDEX)
+125870       MOVE ZERO
+125871         TO EOD-T-ANZ-EROEFFNET (H-EOD-INDEX)
+125880       MOVE ZERO
+125881         TO EOD-T-ANZ-GESCHLOSSEN (H-EOD-INDEX)
+125890       MOVE ZERO
+125891         TO EOD-T-ANZ-OFFEN (H-EOD-INDEX)
+125900       MOVE ZERO
+125901         TO EOD-T-AELTESTE-VALUTA (H-EOD-INDEX)
+125910       MOVE ZERO
+125911         TO EOD-T-AELTESTER-AK (H-EOD-INDEX)
+125920     END-IF
+125930     .
+125940 2300-EOD-EINTRAG-SUCHEN-1002.
+125950 2300-EOD-EINTRAG-SUCHEN-EXIT.
+125960     EXIT.
+125970/---------------------------------------------------------------*
+125980* Einen Tabellenplatz auf uebereinstimmenden Fachbereich pruefen*
+125990*---------------------------------------------------------------*
+126000 2310-EOD-EINTRAG-PRUEFEN SECTION.
+126010 2310-EOD-EINTRAG-PRUEFEN-1001.
+126020     IF EOD-T-FACHBEREICH (H-EOD-SUCH-INDEX)
+126030        = KAO5OF2-APO-FACHBEREICH (H-INDEX)
+126040     THEN
+126050       SET EOD-GEFUNDEN           TO TRUE
+126060       MOVE H-EOD-SUCH-INDEX      TO H-EOD-INDEX
+126070     END-IF
+126080     .
+126090 2310-EOD-EINTRAG-PRUEFEN-1002.
+126100 2310-EOD-EINTRAG-PRUEFEN-EXIT.
+126110     EXIT.
+126200/---------------------------------------------------------------*
+126210* Ausgabe: je Fachbereich mit Aktivitaet eine Zeile schreiben   *
+126220* und die zugehoerige Benachrichtigung ausloesen                *
+126230*---------------------------------------------------------------*
+126300 8000-AUSGABE SECTION.
+126310 8000-AUSGABE-1001.
+126320     PERFORM 8100-EOD-ZEILE-SCHREIBEN
+126330            THRU 8100-EOD-ZEILE-SCHREIBEN-EXIT
+126340            VARYING H-EOD-INDEX FROM 1 BY 1
+126350            UNTIL H-EOD-INDEX > H-EOD-ANZAHL
+126360     .
+126370 8000-AUSGABE-1002.
+126380 8000-AUSGABE-EXIT.
+126390     EXIT.
+126500/---------------------------------------------------------------*
+126510* Kennzahlenzeile eines Fachbereichs schreiben und per Mail     *
+126520* an dessen Verteilerliste ausloesen                            *
+126530*---------------------------------------------------------------*
+126600 8100-EOD-ZEILE-SCHREIBEN SECTION.
+126610 8100-EOD-ZEILE-SCHREIBEN-1001.
+126620     IF EOD-T-ANZ-OFFEN (H-EOD-INDEX)      > ZERO
+126630        OR EOD-T-ANZ-EROEFFNET (H-EOD-INDEX) > ZERO
+126640        OR EOD-T-ANZ-GESCHLOSSEN (H-EOD-INDEX) > ZERO
+126650     THEN
+126660       MOVE H-LAUFDATUM           TO EOD-D-LAUFDATUM
+126670       MOVE EOD-T-FACHBEREICH (H-EOD-INDEX) TO EOD-D-FACHBEREICH
+126680       MOVE EOD-T-ANZ-EROEFFNET (H-EOD-INDEX)
+126690                                  TO EOD-D-ANZ-EROEFFNET
+126700       MOVE EOD-T-ANZ-GESCHLOSSEN (H-EOD-INDEX)
+126710                                  TO EOD-D-ANZ-GESCHLOSSEN
+126720       MOVE EOD-T-ANZ-OFFEN (H-EOD-INDEX) TO EOD-D-ANZ-OFFEN
+126730       MOVE EOD-T-AELTESTE-VALUTA (H-EOD-INDEX)
+126740                                  TO EOD-D-AELTESTE-VALUTA
+126750       MOVE EOD-T-AELTESTER-AK (H-EOD-INDEX)
+126760                                  TO EOD-D-AELTESTER-AK
+126770       MOVE EOD-DETAIL            TO EOD-DRUCKZEILE
+126780       WRITE EOD-DRUCKZEILE
+126790       PERFORM 8200-MAIL-SENDEN   THRU 8200-MAIL-SENDEN-EXIT
+126800     END-IF
+126810     .
+126820 8100-EOD-ZEILE-SCHREIBEN-1002.
+126830 8100-EOD-ZEILE-SCHREIBEN-EXIT.
+126840     EXIT.
+126900/---------------------------------------------------------------*
+126910* Tagesabschluss-Benachrichtigung ueber AKANOTI ausloesen       *
+126920*---------------------------------------------------------------*
+127000 8200-MAIL-SENDEN SECTION.
+127010 8200-MAIL-SENDEN-1001.
+127020     MOVE C-KANAL-MAIL            TO KAINOTI1-KANAL
+127030     MOVE C-OBJEKT-KA4874         TO KAINOTI1-EREIGNIS-OBJEKT
+127040     MOVE ZERO                    TO KAINOTI1-SCHLIESSUNGSNR
+127050     MOVE ZERO                    TO KAINOTI1-AK-NUMMER
+127060     MOVE ZERO                    TO KAINOTI1-ALTER-STATUS
+127070     MOVE ZERO                    TO KAINOTI1-NEUER-STATUS
+127080     MOVE C-AKAEOD                TO KAINOTI1-AUSLOESER
+127090*    Die Aufloesung Fachbereich -> konkrete Empfaengeradresse D01
+127100*    obliegt - wie bei AKASLA - dem nachgelagerten Verteiler; D01
+127110*    hier wird nur der Fachbereichs-Code mitgegeben.          D01
+127120     MOVE SPACE                   TO KAINOTI1-EMPFAENGER
+127130     MOVE EOD-T-FACHBEREICH (H-EOD-INDEX)
+127140       TO KAINOTI1-EMPFAENGER (1:8)
+127150     MOVE EOD-T-ANZ-EROEFFNET (H-EOD-INDEX) TO H-ANZ-EROEFFNET-ANZ
+127160     MOVE EOD-T-ANZ-GESCHLOSSEN (H-EOD-INDEX)
+127161                                  TO H-ANZ-GESCHLOSSEN-ANZ
+127170     MOVE EOD-T-ANZ-OFFEN (H-EOD-INDEX) TO H-ANZ-OFFEN-ANZ
+127180     MOVE EOD-T-AELTESTER-AK (H-EOD-INDEX) TO H-AELTESTER-AK-ANZ
+127190     MOVE SPACE                   TO H-MELDUNGSTEXT
+127200     STRING "Fachbereich "
+127210            EOD-T-FACHBEREICH (H-EOD-INDEX) DELIMITED BY SPACE
+127220            ": heute eroeffnet " DELIMITED BY SIZE
+127230            H-ANZ-EROEFFNET-ANZ  DELIMITED BY SIZE
+127240            ", heute geschlossen " DELIMITED BY SIZE
+127250            H-ANZ-GESCHLOSSEN-ANZ DELIMITED BY SIZE
+127260            ", noch offen "      DELIMITED BY SIZE
+127270            H-ANZ-OFFEN-ANZ      DELIMITED BY SIZE
+127280            ", aeltester Posten AK " DELIMITED BY SIZE
+127290            H-AELTESTER-AK-ANZ   DELIMITED BY SIZE
+127300            " vom "              DELIMITED BY SIZE
+127310            EOD-T-AELTESTE-VALUTA (H-EOD-INDEX) DELIMITED BY SIZE
+127320       INTO H-MELDUNGSTEXT
+127330     END-STRING
+127340     MOVE H-MELDUNGSTEXT          TO KAINOTI1-MELDUNGSTEXT
+127350     CALL "AKANOTI"
+127360     USING C-FUNKTION-BENACHRICHTIGEN
+127370           C-KONFIG-ID-KA
+127380           C-OBJEKT-KA-NOTI
+127390           GSOVER-VERSTAENDIGUNGSBEREICH
+127400           KAINOTI1-EINGABEBEREICH
+127410           DUMMY
+127420           DUMMY
+127430     END-CALL
+127440     .
+127450 8200-MAIL-SENDEN-1002.
+127460 8200-MAIL-SENDEN-EXIT.
+127470     EXIT.
+134800/---------------------------------------------------------------*
+134900* Programmende                                                  *
+135000*---------------------------------------------------------------*
+135100 9999-EXIT SECTION.
+135200 9999-EXIT-1001.
+135300     CLOSE EODAUS
+135400     .
+135500 9999-EXIT-1002.
+135550 9999-EXIT-EXIT.
+135600     EXIT.
