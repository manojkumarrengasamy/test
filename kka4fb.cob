@@ -0,0 +1,628 @@
+000000* ELEMENTKOPF-COBOL-SOURCE ********************************%*
+000100*@CR                                                              CCC
+000150* COPYRIGHT (C) 2018                                              CCC
+000151* Fidelity National Information Services, Inc. and/or its         CCC
+000152* subsidiaries - All Rights Reserved worldwide.                   CCC
+000153* This document is protected under the trade secret and           CCC
+000154* copyright laws as the property of Fidelity National             CCC
+000155* Information Services, Inc. and/or its subsidiaries.             CCC
+000156* Copying, reproduction or distribution should be limited         CCC
+000157* and only to employees with a ( need to know )                   CCC
+000158* to do their job. Any disclosure of this document                CCC
+000159* to third parties is strictly prohibited.                        CCC
+000160*@CR
+000160*
+000160* ELEMENTIDENTIFIKATION :
+000160* -----------------------
+000160*
+000160*@a_element_info
+000160*@Titel         : Pflege Fachbereichszuordnung
+000160*@Elementname   : kka4fb.cob
+000160*@Elementtyp    : cob
+000160*@Version       : k151-00001
+000160*@Cr_Date       : 20260809.090000
+000160*@Produkt       : ak
+000160*@Lieferpaket   :
+000160*@Liefertiefe   : nur_lesen
+000160*@Rekursiv      :
+000160*@Kategorie     : sao
+000160*@BatchDialog   : beides
+000160*@Zugeliefert   :
+000160*@Generiert_aus :
+000160*@Nicht_manuell :
+000160*@Pruefe_aekz   : j
+000160*@Querschnitt   :
+000160*@SQL           :
+000160*@e_element_info
+000160*
+001000*@Title        : Pflege Fachbereichszuordnung                 *
+001100* Verfasser    : Petra Vogel                                  *
+001200* Erstelldatum : 29.10.2022                                   *
+001400*                                                           *
+001500*@A-ELEMENTBESCHREIBUNG                                     *
+001600* Modul-Beschreibung:                                       *
+001700* ------------------                                        *
+001800* In diesem KORDOBA Auftrag wird die Verarbeitung fuer die  *
+001900* fachlichen Anforderungen                                  *
+002000* - Pflege Fachbereichszuordnung (Tabelle KA00AKFB)          *
+002100* durchgefuehrt. Die Tabelle KA00AKFB ordnet jeder          *
+002110* Kombination aus Abstimmkreis-Typ, Zusatztext-Stellenlage  *
+002120* und Primanota einen Fachbereich sowie ein Eskalations-    *
+002130* Kennzeichen zu und wird ueber CGSTAB (TABEX) gepflegt.    *
+002200*                                                           *
+002300*@E-ELEMENTBESCHREIBUNG                                     *
+002400*                                                           *
+002500*@A-FUNKTION-1                                              *
+002600* Neuanlage eines KA00AKFB-Satzes (Insert)                  *
+002700*                                                           *
+002800* Eingabefeldbelegungen:                                    *
+002900* Funktion "01-INT-ANL-AKFB"                                *
+003000* KAI4FB1-Gesamtsatz                                        *
+003200*                                                           *
+003300*@E-FUNKTION-1                                              *
+003400*                                                           *
+003500*@A-FUNKTION-2                                              *
+003600* Aenderung eines KA00AKFB-Satzes (Update)                  *
+003700*                                                           *
+003800* Eingabefeldbelegungen:                                    *
+003900* Funktion "01-INT-AEN-AKFB"                                *
+004000* KAI4FB1-Gesamtsatz                                        *
+004100*                                                           *
+004200*@E-FUNKTION-2                                              *
+004300*                                                           *
+004400*@A-MODULAUFRUF                                             *
+004500* Aufruf-Beispiel:                                          *
+004600*                                                           *
+004700* Aufrufparameter: 1. Funktion               (I)            *
+004800*                  2. Konfigurations-Id      (I)            *
+004900*                  3. Objekt                 (I)            *
+005000*                  4. Verstaendigungsbereich (O)            *
+005100*                  5. Eingabebereich         (I)            *
+005200*                  6. Ausgabebereich         (O)            *
+005300*                  7. Transienter Bereich    (I/O)          *
+005400*                                                           *
+005500* CALL "CGSAUF"                                             *
+005600* USING C-AUF-AUFRUF-AL                                     *
+005700*       C-KONFIG-ID-KA                                      *
+005800*       C-OBJEKT-AUFTRAG-KKA4FB                             *
+005900*       CGSOVER-VERSTAENDIGUNGSBEREICH                      *
+006000*       KAI4FB1-EINGABEBEREICH                              *
+006100*       KAO4FB1-AUSGABEBEREICH                              *
+006200*                                                           *
+006300*@E-MODULAUFRUF                                             *
+006400*                                                           *
+006500*@A-RETURNCODE                                              *
+006600* Meldungen/Returncodes:                                    *
+006700* ----------------------                                    *
+006800*                                                           *
+006900* Folgende Fehlermeldungen werden von diesem KORDOBA-Auftrag*
+007000* zureckgegeben bzw. in den Meldungs-Pool eingetragen:      *
+007100* KA0000 : Verarbeitung erfolgreich durchgeführt            *
+007200* KA4871 : Kombination Zusatztext-Stellenlage/Primanota     *
+007210*          wird von keiner Fachbereichs-Ermittlung genutzt  *
+007300* KA4872 : Fachbereichs-Zuordnung bereits vorhanden         *
+007400* KA4873 : Fachbereichs-Zuordnung nicht vorhanden           *
+007500*                                                           *
+007600*@E-RETURNCODE                                              *
+007700*                                                           *
+007800*@A-ENTRY                                                   *
+007900* Entryname       : KKA4FB                                  *
+008000*                                                           *
+008100*@E-ENTRY                                                   *
+008200*                                                           *
+008300*@A-MODUL                                                   *
+008400* Gerufene Moduln/Auftraege:                                *
+008500* CGSTAB   Zugriff auf Parametertabellen (TABEX)            *
+008600* CGSMEL   Meldungsschnittstelle                            *
+008700*                                                           *
+008800*@E-MODUL                                                   *
+008900*                                                           *
+009000*@A-COBOL-COPY                                              *
+009100* Benoetigte Cobol-Copies:                                  *
+009200* CGSI0MEL: Eingabebereich Meldungstabelle                  *
+009300* CGSO0MEL: Ausgabebereich Meldungstabelle                  *
+009400* CGSOMEL : Ausgabebereich Meldungsschnittstelle            *
+009500* CGSTMEL : transienter Bereich Meldungsschnittstelle       *
+009600* CGSOVER : Verstaendigungsbereich                          *
+009700* CGSTTAB : transienter Bereich Zugriff Parametertabellen   *
+009800* CGSO0ANM: Copy fuer taskspez. Anmeldedaten                *
+009900* CKAI0AKF: Eingabebereich TABEX KA00AKFB                   *
+010000* CKAO0AKF: Ausgabebereich TABEX KA00AKFB                   *
+010100* CKAI4FB1: Eingabebereich KKA4FB                           *
+010200* CKAO4FB1: Ausgabebereich KKA4FB                           *
+010300* DCTGRCGE: Meldungsgewichte                                *
+010400*                                                           *
+010500*@E-COBOL-COPY                                              *
+010600*                                                           *
+010700*@A-TABELLE                                                 *
+010800* TABEX-Tabellen  : KA00AKFB                                *
+010900*                                                           *
+011000*@E-TABELLE                                                 *
+011100*                                                           *
+011200*@A-BENUTZERSATZ                                            *
+011300* Benutzersaetze  : entfallen                                *
+011400*                                                           *
+011500*@E-BENUTZERSATZ                                            *
+011600*                                                           *
+011700*@A-DATEI                                                   *
+011800* Dateien         : entfallen                               *
+011900*                                                           *
+012000*@E-DATEI                                                   *
+012100*                                                           *
+012200*@A-KONVENTIONEN                                            *
+012300*@E-KONVENTIONEN                                            *
+012400*                                                           *
+012500*@A-DOKUMENT                                                *
+012600* Die fachliche Beschreibung ist im Dokument                *
+012700* - C24_K12.01_Fachkonzept_Kontoabstimmung.docx             *
+012800* hinterlegt.                                               *
+012900*@E-DOKUMENT                                                *
+013000*                                                           *
+090000* AENDERUNGSPROTOKOLL:                                      *
+090050* --------------------                                      *
+      * D01 R66999                                                *     D01
+      *     Neuanlage: Pflege der Fachbereichszuordnung KA00AKFB  *     D01
+      *     (Zusatztext-Stellenlage/Primanota -> Fachbereich,     *     D01
+      *     Eskalations-Kennzeichen) analog KKA4KT, jedoch ueber  *     D01
+      *     CGSTAB (TABEX) statt CGSDZS. Neuanlage/Aenderung      *     D01
+      *     prueft, ob die Kombination Zusatztext-Stellenlage/    *     D01
+      *     Primanota ueberhaupt von der Fachbereichs-Ermittlung  *     D01
+      *     in AKAEIN/AKAESK ausgewertet werden kann.             *     D01
+      *     Datum: 29.10.2022                            NKZ: PTV *     D01
+090054*                                                           *     D01
+100000* ENDE ELEMENTKOPF ****************************************%*
+100100/
+100200 IDENTIFICATION DIVISION.
+100300 PROGRAM-ID. KKA4FB.
+100400/
+100500 ENVIRONMENT DIVISION.
+100600 CONFIGURATION SECTION.
+100700 SPECIAL-NAMES.
+100800     DECIMAL-POINT     IS COMMA.
+100900/
+101000 DATA DIVISION.
+101100 WORKING-STORAGE SECTION.
+101200*
+101300*    PLATZHALTER FUER VERSIONSINFORMATIONEN
+101400*
+101500 01  VERS-INF.                                                    CCC
+101550     05  FILLER PIC X(13) VALUE "ELEM=kka4fb  ".                  CCC
+101551     05  FILLER PIC X(15) VALUE "VERS=k151-00001".                CCC
+101552     05  FILLER PIC X(470) VALUE "COPYRIGHT (C) 2018 Fidelity NatiCCC
+101553-                               "onal Information Services, Inc. aCCC
+101554-                               "nd/or its subsidiaries - All RighCCC
+101555-                               "ts Reserved worldwide. This documCCC
+101556-                               "ent is protected under the trade CCC
+101557-                               "secret and copyright laws as the CCC
+101558-                               "property of Fidelity National InfCCC
+101559-                               "ormation Services, Inc. and/or itCCC
+101560-                               "s subsidiaries. Copying, reproducCCC
+101561-                               "tion or distribution should be liCCC
+101562-                               "mited and only to employees with CCC
+101563-                               "a ( need to know ) to do their joCCC
+101564-                               "b. Any disclosure of this documenCCC
+101565-                               "t to third parties is strictly prCCC
+101566-                               "ohibited.".                      CCC
+102000*****************************************************************
+102100************** Konstanten-Definitionen **************************
+102200*****************************************************************
+102300/---------------------------------------------------------------*
+102400* Returncode-Gewichte                                           *
+102500*---------------------------------------------------------------*
+102600 COPY DCTGRCGE.
+102700*---------------------------------------------------------------*
+102800* Meldungscodes                                                 *
+102900*---------------------------------------------------------------*
+103000 01 MELDUNGSCODES.
+103100    05 C-OBJEKT-KA0000            PIC X(006) VALUE "KA0000".
+103200    05 C-OBJEKT-KA4871            PIC X(006) VALUE "KA4871".
+103300    05 C-OBJEKT-KA4872            PIC X(006) VALUE "KA4872".
+103400    05 C-OBJEKT-KA4873            PIC X(006) VALUE "KA4873".
+103500    05 C-OBJEKT-KA5002            PIC X(006) VALUE "KA5002".
+103600/---------------------------------------------------------------*
+103700* Lokale Konstante fuer KORDOBA-Auftrag KKA4FB                  *
+103800*---------------------------------------------------------------*
+103900 01 KONSTANTE-KKA4FB.
+104000    05 C-01-INT-ANL-AKFB          PIC X(040) VALUE
+104100                                  "01-INT-ANL-AKFB".
+104200    05 C-01-INT-AEN-AKFB          PIC X(040) VALUE
+104300                                  "01-INT-AEN-AKFB".
+104400    05 C-KONFIG-ID-KA             PIC X(002) VALUE "KA".
+104500    05 C-KONFIG-ID-GS             PIC X(002) VALUE "GS".
+104600    05 C-KKA4FB                   PIC X(008) VALUE "KKA4FB".
+104700    05 C-AUF-AUFRUF-AL            PIC X(040) VALUE "AUFRUF-AL".
+104800/---------------------------------------------------------------*
+104900* CGSTAB                                                        *
+105000*---------------------------------------------------------------*
+105100 01 CGSTAB-DEFINITIONEN.
+105200    05 C-OBJEKT-TAB-KA00AKFB      PIC X(009) VALUE "KA00AKFB".
+105300    05 C-OBJEKT-TAB-ANMELDEDATEN  PIC X(020) VALUE "ANMELDEDATEN".
+105400    05 C-TAB-LESEN-EQUAL          PIC X(040) VALUE "LESEN-EQUAL".
+105500    05 C-TAB-SCHREIBEN-EQUAL      PIC X(040)
+105600                                  VALUE "SCHREIBEN-EQUAL".
+105700    05 C-TAB-ANM-DAT-LESEN        PIC X(040) VALUE
+105800                                  "ANM-DAT-LESEN".
+105900/---------------------------------------------------------------*
+106000* CGSMEL                                                        *
+106100*---------------------------------------------------------------*
+106200 01 CGSMEL-DEFINITIONEN.
+106300     05 C-MEL-EINTRAGEN           PIC X(040) VALUE "EINTRAGEN".
+106400     05 C-MEL-AUSTRAGEN           PIC X(040) VALUE "AUSTRAGEN".
+106500     05 C-OBJEKT-MEL-GSPOOL       PIC X(006) VALUE SPACE.
+106600/---------------------------------------------------------------*
+106700*   LOKALE ARBEITSFELDER                                        *
+106800*---------------------------------------------------------------*
+106900 LOCAL-STORAGE SECTION.
+107000/---------------------------------------------------------------*
+107100* Meldungsschnittstelle                                         *
+107200*---------------------------------------------------------------*
+107300 COPY CGSOMEL.
+107400 COPY CGSTMEL.
+107500/---------------------------------------------------------------*
+107600* Ein-/Ausgabebereich TABEX-Zugriff KA00AKFB                    *
+107700*---------------------------------------------------------------*
+107800 COPY CKAI0AKF.
+107900 COPY CKAO0AKF.
+108000/---------------------------------------------------------------*
+108100* Meldungstabelle                                               *
+108200*---------------------------------------------------------------*
+108300 COPY CGSI0MEL.
+108400 COPY CGSO0MEL.
+108500/---------------------------------------------------------------*
+108600* Anmeldedaten                                                  *
+108700*---------------------------------------------------------------*
+108800 COPY CGSO0ANM.
+108900* Uebergabeparameter fuer CGSTAB                                *
+109000*---------------------------------------------------------------*
+109100 COPY CGSTTAB.
+109200/---------------------------------------------------------------*
+109300* Hilfsfelder                                                   *
+109400*---------------------------------------------------------------*
+109500 01 H-MELDUNGS-OBJEKT             PIC X(006).
+109600 01 H-FUNKTION.
+109700     05 H-FUNKTION-MLD            PIC X(020).
+109800     05 H-FUNKTION-REST           PIC X(020).
+109900 01 DUMMY                         PIC X(001).
+110000*   Kennzeichen: Sprache der Meldungstexte (aus Anmeldedaten)
+110100 01 H-SPRACHE-KZ                  PIC X(001).
+110200    88 SPRACHE-DEUTSCH            VALUE "D".
+110300    88 SPRACHE-ENGLISCH           VALUE "E".
+110400/****************************************************************
+110500 LINKAGE SECTION.
+110600*****************************************************************
+110700*---------------------------------------------------------------*
+110800* Funktion                                                      *
+110900*---------------------------------------------------------------*
+111000 01 AUF-FUNKTION                  PIC X(040).
+111100*---------------------------------------------------------------*
+111200* Konfigurations-Kennzeichen                                    *
+111300*---------------------------------------------------------------*
+111400 01 KONFIG-ID                     PIC X(002).
+111500*---------------------------------------------------------------*
+111600* Auftragsname                                                  *
+111700*---------------------------------------------------------------*
+111800 01 OBJEKT-AUFTRAGS-ID            PIC X(020).
+111900*---------------------------------------------------------------*
+112000* VerstAendigungsbereich des Aufrufers                          *
+112100*---------------------------------------------------------------*
+112200 COPY CGSOVER.
+112300*---------------------------------------------------------------*
+112400* Eingabebereich fuer den StandAlone-Auftrag KKA4FB             *
+112500*---------------------------------------------------------------*
+112600 01 LS-EINGABEBEREICH             PIC X(001).
+112700 01 LS-EIN-BER-01                 REDEFINES LS-EINGABEBEREICH.
+112800     COPY CKAI4FB1                REPLACING 01 BY 05,
+112900                                  ==(01)== BY ==(01)==.
+113000*---------------------------------------------------------------*
+113100* Ausgabebereich fuer den StandAlone-Auftrag KKA4FB             *
+113200*---------------------------------------------------------------*
+113300 01 LS-AUSGABEBEREICH             PIC X(001).
+113400 01 LS-AUS-BER-01                 REDEFINES LS-AUSGABEBEREICH.
+113500     COPY CKAO4FB1                REPLACING 01 BY 05,
+113600                                  ==(01)== BY ==(01)==.
+113700*---------------------------------------------------------------*
+113800* DUMMYS                                                        *
+113900*---------------------------------------------------------------*
+114000 01 TB-DUMMY                      PIC X(001).
+114100/
+114200 PROCEDURE DIVISION
+114300     USING AUF-FUNKTION
+114400           KONFIG-ID
+114500           OBJEKT-AUFTRAGS-ID
+114600           GSOVER-VERSTAENDIGUNGSBEREICH
+114700           LS-EINGABEBEREICH
+114800           LS-AUSGABEBEREICH
+114900           TB-DUMMY
+115000           .
+115100/---------------------------------------------------------------*
+115200* Hier wird die Steuerung des KORDOBA-Auftrags durchgefuehrt    *
+115300*---------------------------------------------------------------*
+115400 STEUER-KKA4FB SECTION.
+115500 STEUER-KKA4FB-1001.
+115600     PERFORM INITIALISIERUNG
+115700     EVALUATE KAI4FB1-FUNKTION
+115800     WHEN C-01-INT-ANL-AKFB
+115900       PERFORM VERARB-ANL-AKFB
+116000     WHEN C-01-INT-AEN-AKFB
+116100       PERFORM VERARB-AEN-AKFB
+116200     WHEN OTHER
+116300* KA5002: @@@@@@@@: Unbekannte Funktion @@@@@@@@@@@@@@@@@@@@
+116400       MOVE C-OBJEKT-KA5002       TO H-MELDUNGS-OBJEKT
+116500       MOVE C-KKA4FB              TO GSTMEL-VAR-TEXT-1
+116600       MOVE KAI4FB1-FUNKTION      TO H-FUNKTION
+116700       MOVE H-FUNKTION-MLD        TO GSTMEL-VAR-TEXT-2
+116800       PERFORM MELDUNG-EINTRAGEN
+116900       GO TO PROGRAMM-VERLASSEN
+117000     END-EVALUATE
+117100     .
+117200 STEUER-KKA4FB-1002.
+117300     GO TO PROGRAMM-VERLASSEN.
+117400/---------------------------------------------------------------*
+117500* Neuanlage                                                     *
+117600*---------------------------------------------------------------*
+117700 VERARB-ANL-AKFB SECTION.
+117800 VERARB-ANL-AKFB-1001.
+117900     PERFORM PRUEFEN-KOMBINATION-AKFB
+118000*
+118100     PERFORM PRUEFEN-ANL-AKFB
+118200*
+118300     PERFORM EINGABEBEREICH-FUELLEN-1
+118400*
+118500     PERFORM DB-ZUGRIFF-SCHREIBEN-AKFB
+118600*
+118700     PERFORM AUSGABEBEREICH-FUELLEN-1
+118800     .
+118900 VERARB-ANL-AKFB-1002.
+119000     EXIT.
+119100/---------------------------------------------------------------*
+119200* Pruefen, ob Kombination Zusatztext-Stellenlage/Primanota von  *
+119300* der Fachbereichs-Ermittlung (AKAEIN/AKAESK) ueberhaupt        *
+119400* ausgewertet werden kann. Zulaessig sind nur:                 *
+119500*   Zusatztext-Stellenlage <> 0 UND Primanota  = 0              *
+119600*   Zusatztext-Stellenlage  = 0 UND Primanota <> 0              *
+119700*   Zusatztext-Stellenlage  = 0 UND Primanota  = 0 (Katch-All)  *
+119800*---------------------------------------------------------------*
+119900 PRUEFEN-KOMBINATION-AKFB SECTION.
+120000 PRUEFEN-KOMBINATION-AKFB-1001.
+120100     IF KAI4FB1-ZUSATZ-TEXT-SL    NOT = ZERO
+120200     AND KAI4FB1-PRIMANOTA        NOT = ZERO
+120300     THEN
+120400* KA4871: Kombination Zusatztext-Stellenlage/Primanota wird @@
+120500       MOVE C-OBJEKT-KA4871       TO H-MELDUNGS-OBJEKT
+120600       PERFORM MELDUNG-EINTRAGEN
+120700       GO TO PROGRAMM-VERLASSEN
+120800     END-IF
+120900     .
+121000 PRUEFEN-KOMBINATION-AKFB-1002.
+121100     EXIT.
+121200/---------------------------------------------------------------*
+121300* Pruefen, ob bei Neuanlage bereits eine Fachbereichs-Zuordnung *
+121400* fuer diese Kombination vorhanden ist                         *
+121500*---------------------------------------------------------------*
+121600 PRUEFEN-ANL-AKFB SECTION.
+121700 PRUEFEN-ANL-AKFB-1001.
+121800     PERFORM DB-ZUGRIFF-LESEN-AKFB
+121900*
+122000     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+122100     THEN
+122200* KA4872: Fachbereichs-Zuordnung bereits vorhanden @@@@@@@@@@@@
+122300       MOVE C-OBJEKT-KA4872       TO H-MELDUNGS-OBJEKT
+122400       PERFORM MELDUNG-EINTRAGEN
+122500       GO TO PROGRAMM-VERLASSEN
+122600     ELSE
+122700       IF GSOVER-GEWICHT          NOT = C-GEW-ZUSTAND
+122800       THEN
+122900         GO TO PROGRAMM-VERLASSEN
+123000       END-IF
+123100     END-IF
+123200     .
+123300 PRUEFEN-ANL-AKFB-1002.
+123400     EXIT.
+123500/---------------------------------------------------------------*
+123600* Aenderung mit Vorhandensein-Check                             *
+123700*---------------------------------------------------------------*
+123800 VERARB-AEN-AKFB SECTION.
+123900 VERARB-AEN-AKFB-1001.
+124000     PERFORM PRUEFEN-KOMBINATION-AKFB
+124100*
+124200     PERFORM PRUEFEN-AEN-AKFB
+124300*
+124400     PERFORM EINGABEBEREICH-FUELLEN-1
+124500*
+124600     PERFORM DB-ZUGRIFF-SCHREIBEN-AKFB
+124700*
+124800     PERFORM AUSGABEBEREICH-FUELLEN-1
+124900     .
+125000 VERARB-AEN-AKFB-1002.
+125100     EXIT.
+125200/---------------------------------------------------------------*
+125300* Pruefen, ob bei Aenderung die Fachbereichs-Zuordnung ueberhaupt*
+125400* vorhanden ist                                                 *
+125500*---------------------------------------------------------------*
+125600 PRUEFEN-AEN-AKFB SECTION.
+125700 PRUEFEN-AEN-AKFB-1001.
+125800     PERFORM DB-ZUGRIFF-LESEN-AKFB
+125900*
+126000     IF GSOVER-GEWICHT            = C-GEW-ZUSTAND
+126100     THEN
+126200* KA4873: Fachbereichs-Zuordnung nicht vorhanden @@@@@@@@@@@@@@
+126300       MOVE C-OBJEKT-KA4873       TO H-MELDUNGS-OBJEKT
+126400       PERFORM MELDUNG-EINTRAGEN
+126500       GO TO PROGRAMM-VERLASSEN
+126600     ELSE
+126700       IF GSOVER-GEWICHT          NOT = C-GEW-NICHT-GESETZT
+126800       THEN
+126900         GO TO PROGRAMM-VERLASSEN
+127000       END-IF
+127100     END-IF
+127200     .
+127300 PRUEFEN-AEN-AKFB-1002.
+127400     EXIT.
+127500/---------------------------------------------------------------*
+127600* Lesender TABEX-Zugriff KA00AKFB                               *
+127700*---------------------------------------------------------------*
+127800 DB-ZUGRIFF-LESEN-AKFB SECTION.
+127900 DB-ZUGRIFF-LESEN-AKFB-1001.
+128000     MOVE KAI4FB1-AK-TYP          TO KAI0AKF-AK-TYP
+128100     MOVE KAI4FB1-ZUSATZ-TEXT-SL  TO KAI0AKF-ZUSATZ-TEXT-SL
+128200     MOVE KAI4FB1-PRIMANOTA       TO KAI0AKF-PRIMANOTA
+128300*
+128400     CALL "CGSTAB"
+128500     USING C-TAB-LESEN-EQUAL
+128600           C-KONFIG-ID-KA
+128700           C-OBJEKT-TAB-KA00AKFB
+128800           GSOVER-VERSTAENDIGUNGSBEREICH
+128900           KAI0AKF-EINGABEBEREICH
+129000           KAO0AKF-AUSGABEBEREICH
+129100           GSTTAB-EIN-AUSGABEBEREICH
+129200     END-CALL
+129300     .
+129400 DB-ZUGRIFF-LESEN-AKFB-1002.
+129500     EXIT.
+129600/---------------------------------------------------------------*
+129700* Schreibender TABEX-Zugriff KA00AKFB                           *
+129800*---------------------------------------------------------------*
+129900 DB-ZUGRIFF-SCHREIBEN-AKFB SECTION.
+130000 DB-ZUGRIFF-SCHREIBEN-AKFB-1001.
+130100     CALL "CGSTAB"
+130200     USING C-TAB-SCHREIBEN-EQUAL
+130300           C-KONFIG-ID-KA
+130400           C-OBJEKT-TAB-KA00AKFB
+130500           GSOVER-VERSTAENDIGUNGSBEREICH
+130600           KAI0AKF-EINGABEBEREICH
+130700           KAO0AKF-AUSGABEBEREICH
+130800           GSTTAB-EIN-AUSGABEBEREICH
+130900     END-CALL
+131000*
+131100     EVALUATE GSOVER-GEWICHT
+131200       WHEN C-GEW-NICHT-GESETZT
+131300         CONTINUE
+131400       WHEN C-GEW-ZUSTAND
+131500         CONTINUE
+131600       WHEN OTHER
+131700         GO TO PROGRAMM-VERLASSEN
+131800     END-EVALUATE
+131900     .
+132000 DB-ZUGRIFF-SCHREIBEN-AKFB-1002.
+132100     EXIT.
+132200/---------------------------------------------------------------*
+132300* Eingabebereich fuellen KAI0AKF (Schluessel und Daten)         *
+132400*---------------------------------------------------------------*
+132500 EINGABEBEREICH-FUELLEN-1 SECTION.
+132600 EINGABEBEREICH-FUELLEN-1-1001.
+132700     MOVE KAI4FB1-AK-TYP          TO KAI0AKF-AK-TYP
+132800     MOVE KAI4FB1-ZUSATZ-TEXT-SL  TO KAI0AKF-ZUSATZ-TEXT-SL
+132900     MOVE KAI4FB1-PRIMANOTA       TO KAI0AKF-PRIMANOTA
+133000     MOVE KAI4FB1-FACHBEREICH     TO KAO0AKF-FACHBEREICH
+133100     MOVE KAI4FB1-ESKALATION-AKTIV
+133200                                  TO KAO0AKF-ESKALATION-AKTIV
+133300     .
+133400 EINGABEBEREICH-FUELLEN-1-1002.
+133500     EXIT.
+133600/---------------------------------------------------------------*
+133700* Ausgabebereich fuellen KAO4FB1                                *
+133800*---------------------------------------------------------------*
+133900 AUSGABEBEREICH-FUELLEN-1 SECTION.
+134000 AUSGABEBEREICH-FUELLEN-1-1001.
+134100     MOVE KAI0AKF-AK-TYP          TO KAO4FB1-AK-TYP
+134200     MOVE KAI0AKF-ZUSATZ-TEXT-SL  TO KAO4FB1-ZUSATZ-TEXT-SL
+134300     MOVE KAI0AKF-PRIMANOTA       TO KAO4FB1-PRIMANOTA
+134400     MOVE KAO0AKF-FACHBEREICH     TO KAO4FB1-FACHBEREICH
+134500     MOVE KAO0AKF-ESKALATION-AKTIV
+134600                                  TO KAO4FB1-ESKALATION-AKTIV
+134700     .
+134800 AUSGABEBEREICH-FUELLEN-1-1002.
+134900     EXIT.
+135000/---------------------------------------------------------------*
+135100* Programminitialisierung                                       *
+135200*---------------------------------------------------------------*
+135300 INITIALISIERUNG SECTION.
+135400 INITIALISIERUNG-1001.
+135500     INITIALIZE                   GSTMEL-TRANSIENTER-BEREICH
+135600     MOVE SPACE                   TO H-FUNKTION
+135700*
+135800     PERFORM LESEN-ANMELDEDATEN
+135900     .
+136000 INITIALISIERUNG-1002.
+136100     EXIT.
+136200/---------------------------------------------------------------*
+136300* Lesen der Anmeldedaten                                        *
+136400*---------------------------------------------------------------*
+136500 LESEN-ANMELDEDATEN SECTION.
+136600 LESEN-ANMELDEDATEN-1001.
+136700     CALL "CGSTAB"
+136800     USING C-TAB-ANM-DAT-LESEN
+136900           C-KONFIG-ID-GS
+137000           C-OBJEKT-TAB-ANMELDEDATEN
+137100           GSOVER-VERSTAENDIGUNGSBEREICH
+137200           DUMMY
+137300           GSO0ANM-AUSGABEBEREICH
+137400           GSTTAB-EIN-AUSGABEBEREICH
+137500     END-CALL
+137600
+137700     IF GSOVER-GEWICHT            NOT = C-GEW-NICHT-GESETZT
+137800     THEN
+137900       GO TO PROGRAMM-VERLASSEN
+138000     ELSE
+138100       MOVE GSO0ANM-SPRACHE-KZ    TO H-SPRACHE-KZ
+138200       IF NOT SPRACHE-ENGLISCH
+138300       THEN
+138400         SET SPRACHE-DEUTSCH      TO TRUE
+138500       END-IF
+138600     END-IF
+138700      .
+138800 LESEN-ANMELDEDATEN-1002.
+138900     EXIT.
+139000/---------------------------------------------------------------*
+139100* Meldung eintragen                                             *
+139200*---------------------------------------------------------------*
+139300 MELDUNG-EINTRAGEN SECTION.
+139400 MELDUNG-EINTRAGEN-1001.
+139500     CALL "CGSMEL"
+139600     USING C-MEL-EINTRAGEN
+139700           C-KONFIG-ID-KA
+139800           H-MELDUNGS-OBJEKT
+139900           GSOVER-VERSTAENDIGUNGSBEREICH
+140000           H-SPRACHE-KZ
+140100           GSOMEL-AUSGABEBEREICH
+140200           GSTMEL-TRANSIENTER-BEREICH
+140300     END-CALL
+140400*
+140500     IF GSOVER-GEWICHT            > C-GEW-FEHLER
+140600     THEN
+140700       GO TO PROGRAMM-VERLASSEN
+140800     ELSE
+140900       MOVE H-MELDUNGS-OBJEKT     TO GSOVER-RETURNCODE
+141000     END-IF
+141100     .
+141200 MELDUNG-EINTRAGEN-1002.
+141300     EXIT.
+141400/*-------------------------------------------------------------*
+141500* Meldungen aus Meldungspool loeschen.                         *
+141600*--------------------------------------------------------------*
+141700 MELDUNG-AUSTRAGEN SECTION.
+141800 MELDUNG-AUSTRAGEN-1001.
+141900     CALL "CGSMEL"
+142000     USING C-MEL-AUSTRAGEN
+142100           C-KONFIG-ID-KA
+142200           C-OBJEKT-MEL-GSPOOL
+142300           GSOVER-VERSTAENDIGUNGSBEREICH
+142400           DUMMY
+142500           GSOMEL-AUSGABEBEREICH
+142600           GSTMEL-TRANSIENTER-BEREICH
+142700
+142800     IF GSOMEL-MAX-GEW > C-GEW-WARNUNG
+142900     THEN
+143000       GO TO PROGRAMM-VERLASSEN
+143100     END-IF
+143200     .
+143300 MELDUNG-AUSTRAGEN-1002.
+143400     EXIT.
+143500/---------------------------------------------------------------*
+143600* Verlassen des Programms ueber einen Ausstiegspunkt            *
+143700*---------------------------------------------------------------*
+143800 PROGRAMM-VERLASSEN SECTION.
+143900 PROGRAMM-VERLASSEN-1001.
+144000     EXIT PROGRAM.
+144100 PROGRAMM-VERLASSEN-1002.
+144200     EXIT.
