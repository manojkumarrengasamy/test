@@ -0,0 +1,610 @@
+000010* ELEMENTKOPF-COBOL-SOURCE ********************************%*
+000100*@CR                                                              CCC
+000150* COPYRIGHT (C) 2018                                              CCC
+000151* Fidelity National Information Services, Inc. and/or its         CCC
+000152* subsidiaries - All Rights Reserved worldwide.                   CCC
+000153* This document is protected under the trade secret and           CCC
+000154* copyright laws as the property of Fidelity National             CCC
+000155* Information Services, Inc. and/or its subsidiaries.             CCC
+000156* Copying, reproduction or distribution should be limited         CCC
+000157* and only to employees with a ( need to know )                   CCC
+000158* to do their job. Any disclosure of this document                CCC
+000159* to third parties is strictly prohibited.                        CCC
+000160*@CR
+000160*
+000160* ELEMENTIDENTIFIKATION :
+000160* -----------------------
+000160*
+000160*@a_element_info
+000160*@Titel         : Nachtraegliche Neuermittlung Fachbereich/AK
+000160*@Elementname   : akarfb.cob
+000160*@Elementtyp    : cob
+000160*@Version       : k151-00001
+000160*@Produkt       : ak
+000160*@Liefertiefe   : ja
+000160*@Kategorie     : sao
+000160*@BatchDialog   : batch
+000160*@Pruefe_aekz   : j
+000160*@e_element_info
+000160*
+001000*@Title        : Nachtraegliche Neuermittlung Fachbereich/AK  *
+001100* Verfasser    : Sabine Hartl                               *
+001200* Erstelldatum : 10.06.2022                                 *
+001400*                                                           *
+001500*@A-ELEMENTBESCHREIBUNG                                     *
+001600* Modul-Beschreibung:                                       *
+001700* ------------------                                        *
+001800* Wird eine Zuordnungstabelle (KA00AKFB, oder die AK-Zuord- *
+001900* nungstabellen KA01AKKTO/KA01AKRS, vom Fachbereich          *
+002000* umgangssprachlich auch als "KA00AKKTO"/"KA00AKRS"          *
+002100* bezeichnet) nachtraeglich korrigiert, bleiben bereits      *
+002200* uebernommene Ausgleichsposten auf dem zum Zeitpunkt der    *
+002300* Uebernahme gueltigen (und damit u.U. falschen) Stand. Dieses*
+002400* Batchprogramm liest ueber RFBPARM eine zu pruefende Tabelle*
+002500* sowie einen Gueltigkeitszeitraum (Valuta von/bis), durch-  *
+002600* sucht je Abstimmkreis (Zeilenscan KA000AKRS, analog        *
+002700* AKAESK/AKAAGR) alle in diesem Zeitraum liegenden Posten    *
+002800* ueber AKA5OF (01-STD-APO-LIST-SUCHE) und wendet dieselbe   *
+002900* Ermittlungs-Kaskade an, die auch AKAEIN in AK-DATEN-       *
+003000* ERMITTELN verwendet:                                       *
+003100*   - Tabelle KA00AKFB: der Fachbereich wird ueber die        *
+003200*     Zusatztext-Schluessel-/Primanota-/AK-Typ-Kaskade neu    *
+003300*     ermittelt (wie AKAESK, 2300-FACHBER-ERMITTELN) und bei  *
+003400*     Abweichung automatisch ueber den KORDOBA-Auftrag AKA4OF *
+003500*     (Funktion 01-STD-APO-AEN-BEM-FB, wie in AKAC2AP) auf    *
+003600*     der betroffenen APO korrigiert und journalisiert.       *
+003700*   - Tabelle KA01AKKTO/KA01AKRS ("KA00AKKTO"/"KA00AKRS"):     *
+003800*     der zustaendige Abstimmkreis (AK-Nummer/AK-Typ) wird     *
+003900*     neu ermittelt. Eine Verschiebung eines bereits           *
+004000*     angelegten Postens in einen anderen Abstimmkreis wird    *
+004100*     von keinem bestehenden Auftrag unterstuetzt; abweichende*
+004200*     Posten werden daher nur im Bericht RFBAUS markiert und   *
+004300*     muessen weiterhin manuell (z.B. ueber AKAC4AP/AKA4OF)    *
+004400*     nachbearbeitet werden.                                   *
+004500* Die Originalsaetze aus KA_TABLE_TSA/KA_TABLE_DAT werden ueber*
+004600* die Auftraege KKA5TS/KKA5DA/KKA4DA verwaltet, die in dieser  *
+004700* Umgebung nicht vorliegen; die Neuermittlung erfolgt deshalb  *
+004800* - mit demselben Ergebnis fuer die betroffenen Posten - direkt*
+004900* gegen den bereits uebernommenen APO-Bestand (wie AKAESK es   *
+005000* fuer die Alterseskalation bereits analog tut).               *
+005100*@E-ELEMENTBESCHREIBUNG                                     *
+005200*                                                           *
+005300*@A-COBOL-COPY                                              *
+005400* Benoetigte COBOL-Copies:                                  *
+005500* DCTGRCGE   : RETURNCODE GEWICHTE                          *
+005600* CGSOVER    : VERSTAENDIGUNGSBEREICH                       *
+005700* CKAI5OF2   : EINGABEBEREICH AKA5OF                        *
+005800* CKAI5OF3   : EINGABEBEREICH AKA5OF                        *
+005900* CKAO5OF2   : AUSGABEBEREICH AKA5OF                        *
+006000* DKAXIND    : INDICES AKA5OF                               *
+006100* CKAXIND    : INDICES AKA5OF                               *
+006200* CKA0AKRS   : ZEILENWEISER EINGABE-/AUSGABEBEREICH KA000AKRS *
+006300* CKAI0AKF   : EINGABEBEREICH PRIMAERKEY ZU TAB. KA000AKFB   *
+006400* CKAO0AKF   : AUSGABEBEREICH ZU TAB. KA000AKFB              *
+006500* CKAI1AKK   : EINGABEBEREICH PRIMAERKEY ZU TAB. KA001AKKTO  *
+006600* CKAO0AKK   : AUSGABEBEREICH ZU TAB. KA001AKKTO             *
+006700* CKAI0AKR   : EINGABEBEREICH PRIMAERKEY ZU TAB. KA001AKRS   *
+006800* CKAO0AKR   : AUSGABEBEREICH ZU TAB. KA001AKRS              *
+006900* CGSTTAB    : TRANSIENTER BEREICH ZUGRIFF PARAMETERTABELLEN *
+007000* CKAI4OF1   : EINGABEBEREICH AKA4OF (Funktion APO-AEN-BEM-FB)*
+007100*@E-COBOL-COPY                                              *
+007200*                                                           *
+090000* AENDERUNGSPROTOKOLL:                                      *
+090050* --------------------                                      *
+090051* D01 R59260                                                *     D01
+090052*     Neuanlage - nachtraegliche Neuermittlung von            *     D01
+090053*     Fachbereich/Abstimmkreis-Zuordnung fuer bereits          *     D01
+090054*     uebernommene Ausgleichsposten nach Korrektur von         *     D01
+090055*     KA00AKFB/KA01AKKTO/KA01AKRS.                             *     D01
+090056*     Datum: 10.06.2022                          NKZ: HRT      *     D01
+090057*                                                           *     D01
+090058* D02 R59260                                                *     D02
+090059*     Mainline lief nach der Verarbeitung ohne STOP RUN in   *     D02
+090060*     die naechste Programmsektion durch. STOP RUN ergaenzt. *     D02
+090061*     Datum: 11.01.2023                          NKZ: RSC   *     D02
+090062*                                                           *     D02
+100000* ENDE ELEMENTKOPF ******************************************
+100100/
+100200 IDENTIFICATION DIVISION.
+100300 PROGRAM-ID. AKARFB.
+100400 ENVIRONMENT DIVISION.
+100500 CONFIGURATION SECTION.
+100600 SPECIAL-NAMES.
+100700     DECIMAL-POINT                IS COMMA.
+100800 INPUT-OUTPUT SECTION.
+100900 FILE-CONTROL.
+101000     SELECT RFBPARM               ASSIGN TO "RFBPARM"
+101100                                  ORGANIZATION IS LINE SEQUENTIAL.
+101200     SELECT RFBAUS                ASSIGN TO "RFBAUS"
+101300                                  ORGANIZATION IS LINE SEQUENTIAL.
+101400 DATA DIVISION.
+101500 FILE SECTION.
+101600 FD  RFBPARM
+101700     RECORDING MODE IS F.
+101800 01  RFB-PARM-SATZ.
+101900     05 RFB-P-TABELLE             PIC X(009).
+102000     05 RFB-P-VON-DATUM           PIC 9(008).
+102100     05 RFB-P-BIS-DATUM           PIC 9(008).
+102200 FD  RFBAUS
+102300     RECORDING MODE IS F.
+102400 01  RFB-DRUCKZEILE               PIC X(150).
+102500*---------------------------------------------------------------*
+102600* WORKING-STORAGE-Section                                       *
+102700*---------------------------------------------------------------*
+102800 WORKING-STORAGE SECTION.
+102900 01  VERS-INF.
+103000     05  FILLER PIC X(13) VALUE "ELEM=akarfb  ".
+103100     05  FILLER PIC X(15) VALUE "VERS=k151-00001".
+103200/---------------------------------------------------------------*
+103300* Konstanten                                                    *
+103400*---------------------------------------------------------------*
+103500 01  GS-KONSTANTEN.
+103600     20 C-KONFIG-ID-KA            PIC X(002) VALUE "KA".
+103700     20 C-AKARFB                  PIC X(006) VALUE "AKARFB".
+103800     20 C-OBJEKT-AKA4OF           PIC X(020) VALUE "AKA4OF".
+103900     20 C-OBJEKT-TAB-KA03AKRS     PIC X(009) VALUE "KA03AKRS".
+104000     20 C-OBJEKT-TAB-KA00AKFB     PIC X(009) VALUE "KA00AKFB".
+104100     20 C-OBJEKT-TAB-KA01AKKTO    PIC X(009) VALUE "KA01AKKTO".
+104200     20 C-OBJEKT-TAB-KA01AKRS     PIC X(009) VALUE "KA01AKRS".
+104300     20 C-TAB-LESEN-ZEILE         PIC X(040) VALUE "LESEN-ZEILE".
+104400     20 C-TAB-LESEN-EQUAL         PIC X(040) VALUE "LESEN-EQUAL".
+104500     20 C-01-STD-APO-LIST-SUCHE   PIC X(040)
+104600                                  VALUE "01-STD-APO-LIST-SUCHE".
+104700     20 C-01-STD-APO-AEN-BEM-FB   PIC X(040)
+104800                                  VALUE "01-STD-APO-AEN-BEM-FB".
+104900     20 C-AUF-AUFRUF-AL           PIC X(040) VALUE "AUFRUF-AL".
+105000     20 C-1                       PIC 9(004) COMP-5 VALUE 1.
+105100     20 C-PARM-KA00AKFB           PIC X(009) VALUE "KA00AKFB".
+105200     20 C-PARM-KA00AKKTO          PIC X(009) VALUE "KA00AKKTO".
+105300     20 C-PARM-KA00AKRS           PIC X(009) VALUE "KA00AKRS".
+105400/---------------------------------------------------------------*
+105500* Formatzeile Berichtsdatei RFBAUS                              *
+105600*---------------------------------------------------------------*
+105700 01  RFB-DETAIL.
+105800     05 RFB-D-LAUFDATUM           PIC 9(008).
+105900     05 FILLER                    PIC X(001) VALUE SPACE.
+106000     05 RFB-D-TABELLE             PIC X(009).
+106100     05 FILLER                    PIC X(001) VALUE SPACE.
+106200     05 RFB-D-AK-NUMMER           PIC 9(005).
+106300     05 FILLER                    PIC X(001) VALUE SPACE.
+106400     05 RFB-D-HERKUNFT            PIC X(004).
+106500     05 FILLER                    PIC X(001) VALUE SPACE.
+106600     05 RFB-D-KONTO-ID            PIC X(020).
+106700     05 FILLER                    PIC X(001) VALUE SPACE.
+106800     05 RFB-D-VALUTA              PIC 9(008).
+106900     05 FILLER                    PIC X(001) VALUE SPACE.
+107000     05 RFB-D-ALT-WERT            PIC X(009).
+107100     05 FILLER                    PIC X(001) VALUE SPACE.
+107200     05 RFB-D-NEU-WERT            PIC X(009).
+107300     05 FILLER                    PIC X(001) VALUE SPACE.
+107400     05 RFB-D-AKTION              PIC X(020).
+107500     05 FILLER                    PIC X(061).
+107600/---------------------------------------------------------------*
+107700* Meldungsgewichte                                              *
+107800*---------------------------------------------------------------*
+107900  COPY DCTGRCGE.
+108000/---------------------------------------------------------------*
+108100* Verstaendigungsbereich, Indices, Auftragsschnittstelle AKA5OF *
+108200*---------------------------------------------------------------*
+108300  COPY CGSOVER.
+108400  COPY DKAXIND.
+108500  COPY CKAXIND.
+108600  COPY CKAI5OF2.
+108700  COPY CKAI5OF3.
+108800  COPY CKAO5OF2.
+108900/---------------------------------------------------------------*
+109000* Eingabebereich AKA4OF (Funktion 01-STD-APO-AEN-BEM-FB)        *
+109100*---------------------------------------------------------------*
+109200  COPY CKAI4OF1.
+109300/---------------------------------------------------------------*
+109400* Zeilenweiser Zugriff auf KA000AKRS (alle Abstimmkreise)       *
+109500*---------------------------------------------------------------*
+109600  COPY CKA0AKRS.
+109700/---------------------------------------------------------------*
+109800* Zugriff auf Tabelle KA000AKFB (Fachbereichs-Zuordnung)        *
+109900*---------------------------------------------------------------*
+110000  COPY CKAI0AKF.
+110100  COPY CKAO0AKF.
+110200/---------------------------------------------------------------*
+110300* Zugriff auf Tabellen KA001AKKTO / KA001AKRS (AK-Zuordnung)    *
+110400*---------------------------------------------------------------*
+110500  COPY CKAI1AKK.
+110600  COPY CKAO0AKK.
+110700  COPY CKAI0AKR.
+110800  COPY CKAO0AKR.
+110900  COPY CGSTTAB.
+111000/---------------------------------------------------------------*
+111100* Hilfsvariable                                                 *
+111200*---------------------------------------------------------------*
+111300 01  H-LFD-ZEILE                  PIC 9(009) COMP-3.
+111400 01  H-NAECHSTE-ZEILE             PIC 9(009) COMP-3.
+111500 01  H-AK-GEFUNDEN                PIC X(001).
+111600     88 AKRS-GEFUNDEN             VALUE "J".
+111700     88 AKRS-N-GEFUNDEN           VALUE "N".
+111800 01  H-LAUFDATUM                  PIC 9(008).
+111900 01  H-AK-FACHBER                 PIC X(004).
+112000 01  H-AK-NUMMER-NEU              PIC 9(005).
+112100 01  H-AK-TYP-NEU                 PIC X(002).
+112200 01  DUMMY                        PIC X(001).
+112300 01  H-INDEX                      PIC 9(003) COMP-3.
+112400 01  H-ZAEHLER                    PIC 9(003) COMP-3.
+112500/---------------------------------------------------------------*
+112600* Programmschalter                                              *
+112700*---------------------------------------------------------------*
+112800 01  H-PARM-N-VORHANDEN           PIC X(001).
+112900     88 PARM-VORHANDEN            VALUE "J".
+113000     88 PARM-N-VORHANDEN          VALUE "N".
+113100 01  H-PARM-GUELTIG               PIC X(001).
+113200     88 PARM-GUELTIG              VALUE "J".
+113300     88 PARM-N-GUELTIG            VALUE "N".
+113400/****************************************************************
+113500 PROCEDURE DIVISION.
+113600*****************************************************************
+113700 0000-MAINLINE SECTION.
+113800 0000-MAINLINE-1001.
+113900     PERFORM 1000-INITIALISIERUNG THRU 1000-INITIALISIERUNG-EXIT
+114000     IF PARM-GUELTIG
+114100     THEN
+114200       PERFORM 2000-VERARBEITUNG   THRU 2000-VERARBEITUNG-EXIT
+114300     END-IF
+114400     PERFORM 9999-EXIT            THRU 9999-EXIT-EXIT
+114450     STOP RUN                                                     D02
+114500     .
+114600 0000-MAINLINE-1002.
+114700     EXIT.
+114800/---------------------------------------------------------------*
+114900* Initialisierung                                                *
+115000*---------------------------------------------------------------*
+115100 1000-INITIALISIERUNG SECTION.
+115200 1000-INITIALISIERUNG-1001.
+115300     OPEN INPUT  RFBPARM
+115400     READ RFBPARM
+115500       AT END
+115600         SET PARM-N-VORHANDEN     TO TRUE
+115700       NOT AT END
+115800         SET PARM-VORHANDEN       TO TRUE
+115900     END-READ
+116000     CLOSE RFBPARM
+116100     SET PARM-N-GUELTIG           TO TRUE
+116200     IF PARM-VORHANDEN
+116300        AND RFB-P-VON-DATUM       NUMERIC
+116400        AND RFB-P-BIS-DATUM       NUMERIC
+116500        AND RFB-P-VON-DATUM       NOT > RFB-P-BIS-DATUM
+116600     THEN
+116700       IF RFB-P-TABELLE          = C-PARM-KA00AKFB
+116800          OR RFB-P-TABELLE       = C-PARM-KA00AKKTO
+116900          OR RFB-P-TABELLE       = C-PARM-KA00AKRS
+117000       THEN
+117100         SET PARM-GUELTIG         TO TRUE
+117200       END-IF
+117300     END-IF
+117400     OPEN OUTPUT RFBAUS
+117500     ACCEPT H-LAUFDATUM           FROM DATE YYYYMMDD
+117600     MOVE D-KAXIND-INDICES        TO KAXIND-INDICES
+117700     .
+117800 1000-INITIALISIERUNG-1002.
+117900 1000-INITIALISIERUNG-EXIT.
+118000     EXIT.
+118100/---------------------------------------------------------------*
+118200* Verarbeitung: alle Abstimmkreise durchlaufen                  *
+118300*---------------------------------------------------------------*
+118400 2000-VERARBEITUNG SECTION.
+118500 2000-VERARBEITUNG-1001.
+118600     PERFORM 2100-LESEN-AKRS      THRU 2100-LESEN-AKRS-EXIT
+118700     PERFORM UNTIL AKRS-N-GEFUNDEN
+118800       PERFORM 2200-AK-VERARBEITEN THRU 2200-AK-VERARBEITEN-EXIT
+118900       PERFORM 2100-LESEN-AKRS-NEXT
+119000                                  THRU 2100-LESEN-AKRS-NEXT-EXIT
+119100     END-PERFORM
+119200     .
+119300 2000-VERARBEITUNG-1002.
+119400 2000-VERARBEITUNG-EXIT.
+119500     EXIT.
+119600/---------------------------------------------------------------*
+119700* 1. Zeile aus KA000AKRS lesen                                  *
+119800*---------------------------------------------------------------*
+119900 2100-LESEN-AKRS SECTION.
+120000 2100-LESEN-AKRS-1001.
+120100     MOVE C-1                     TO H-LFD-ZEILE
+120200     PERFORM 2110-LESEN-AKRS-ZEILE THRU 2110-LESEN-AKRS-ZEILE-EXIT
+120300     .
+120400 2100-LESEN-AKRS-1002.
+120500 2100-LESEN-AKRS-EXIT.
+120600     EXIT.
+120700/---------------------------------------------------------------*
+120800* Naechste Zeile aus KA000AKRS lesen                            *
+120900*---------------------------------------------------------------*
+121000 2100-LESEN-AKRS-NEXT SECTION.
+121100 2100-LESEN-AKRS-NEXT-1001.
+121200     MOVE H-NAECHSTE-ZEILE        TO H-LFD-ZEILE
+121300     PERFORM 2110-LESEN-AKRS-ZEILE THRU 2110-LESEN-AKRS-ZEILE-EXIT
+121400     .
+121500 2100-LESEN-AKRS-NEXT-1002.
+121600 2100-LESEN-AKRS-NEXT-EXIT.
+121700     EXIT.
+121800/---------------------------------------------------------------*
+121900* Gemeinsame Zeilenzugriffslogik KA000AKRS                      *
+122000*---------------------------------------------------------------*
+122100 2110-LESEN-AKRS-ZEILE SECTION.
+122200 2110-LESEN-AKRS-ZEILE-1001.
+122300     MOVE H-LFD-ZEILE             TO KA0AKRS-ZEILENNUMMER
+122400     CALL "CGSTAB" USING
+122500          C-TAB-LESEN-ZEILE
+122600          C-KONFIG-ID-KA
+122700          C-OBJEKT-TAB-KA03AKRS
+122800          GSOVER-VERSTAENDIGUNGSBEREICH
+122900          KA0AKRS-EINGABEBEREICH
+123000          KA0AKRS-AUSGABEBEREICH
+123100          DUMMY
+123200     END-CALL
+123300     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+123400     THEN
+123500       SET AKRS-GEFUNDEN          TO TRUE
+123600       ADD C-1 TO H-LFD-ZEILE     GIVING H-NAECHSTE-ZEILE
+123700         ON SIZE ERROR CONTINUE
+123800       END-ADD
+123900     ELSE
+124000       SET AKRS-N-GEFUNDEN        TO TRUE
+124100     END-IF
+124200     .
+124300 2110-LESEN-AKRS-ZEILE-1002.
+124400 2110-LESEN-AKRS-ZEILE-EXIT.
+124500     EXIT.
+124600/---------------------------------------------------------------*
+124700* Alle Posten eines Abstimmkreises abfragen und pruefen         *
+124800*---------------------------------------------------------------*
+124900 2200-AK-VERARBEITEN SECTION.
+125000 2200-AK-VERARBEITEN-1001.
+125100     MOVE HIGH-VALUE              TO KAI5OF2-EINGABEBEREICH
+125200     MOVE HIGH-VALUE              TO KAI5OF3-EINGABEBEREICH
+125300     MOVE KA0AKRS-AK-NUMMER       TO KAI5OF3-ABSTIMMKREIS-NR
+125400     CALL "AKA5OF" USING
+125500          C-01-STD-APO-LIST-SUCHE
+125600          C-KONFIG-ID-KA
+125700          C-AKARFB
+125800          GSOVER-VERSTAENDIGUNGSBEREICH
+125900          KAI5OF2-EINGABEBEREICH
+126000          KAO5OF2-AUSGABEBEREICH
+126100          DUMMY
+126200          KAXIND-INDICES
+126300     END-CALL
+126400     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+126500        AND KAO5OF2-IND-LETZT      NOT = ZERO
+126600     THEN
+126700       MOVE 1                     TO H-INDEX
+126800       MOVE KAO5OF2-IND-LETZT      TO H-ZAEHLER
+126900       PERFORM 2210-POSTEN-PRUEFEN
+127000                                  THRU 2210-POSTEN-PRUEFEN-EXIT
+127100                                  VARYING H-INDEX FROM 1 BY 1
+127200                                  UNTIL H-INDEX > H-ZAEHLER
+127300     END-IF
+127400     .
+127500 2200-AK-VERARBEITEN-1002.
+127600 2200-AK-VERARBEITEN-EXIT.
+127700     EXIT.
+127800/---------------------------------------------------------------*
+127900* Posten gegen den Gueltigkeitszeitraum aus RFBPARM pruefen      *
+128000*---------------------------------------------------------------*
+128100 2210-POSTEN-PRUEFEN SECTION.
+128200 2210-POSTEN-PRUEFEN-1001.
+128300     IF KAO5OF2-APO-VALUTA (H-INDEX) NOT < RFB-P-VON-DATUM
+128400        AND KAO5OF2-APO-VALUTA (H-INDEX) NOT > RFB-P-BIS-DATUM
+128500     THEN
+128600       EVALUATE RFB-P-TABELLE
+128700       WHEN C-PARM-KA00AKFB
+128800         PERFORM 2300-FACHBER-PRUEFEN
+128900                                  THRU 2300-FACHBER-PRUEFEN-EXIT
+129000       WHEN C-PARM-KA00AKKTO
+129100       WHEN C-PARM-KA00AKRS
+129200         PERFORM 2600-AK-ZUORDNUNG-PRUEFEN
+129300                            THRU 2600-AK-ZUORDNUNG-PRUEFEN-EXIT
+129400       END-EVALUATE
+129500     END-IF
+129600     .
+129700 2210-POSTEN-PRUEFEN-1002.
+129800 2210-POSTEN-PRUEFEN-EXIT.
+129900     EXIT.
+130000/---------------------------------------------------------------*
+130100* Fachbereich zum Posten neu ermitteln - dieselbe Kaskade        *
+130200* (Zusatztext-Schluessel / Primanota / AK-Typ) wie AKAEIN in     *
+130300* AK-DATEN-ERMITTELN bzw. AKAESK in 2300-FACHBER-ERMITTELN       *
+130400*---------------------------------------------------------------*
+130500 2300-FACHBER-PRUEFEN SECTION.
+130600 2300-FACHBER-PRUEFEN-1001.
+130700     MOVE SPACE                   TO H-AK-FACHBER
+130800     MOVE KA0AKRS-AK-TYP          TO KAI0AKF-AK-TYP
+130900     MOVE KAO5OF2-APO-ZUSATZ-TXT-SL (H-INDEX)
+131000                                  TO KAI0AKF-ZUSATZ-TEXT-SL
+131100     MOVE ZERO                    TO KAI0AKF-PRIMANOTA
+131200     PERFORM 2310-AUFRUF-KA00AKFB THRU 2310-AUFRUF-KA00AKFB-EXIT
+131300     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+131400     THEN
+131500       MOVE KAO0AKF-FACHBEREICH   TO H-AK-FACHBER
+131600     ELSE
+131700       MOVE KA0AKRS-AK-TYP        TO KAI0AKF-AK-TYP
+131800       MOVE ZERO                  TO KAI0AKF-ZUSATZ-TEXT-SL
+131900       MOVE KAO5OF2-APO-PRIMANOTA (H-INDEX)
+132000                                  TO KAI0AKF-PRIMANOTA
+132100       PERFORM 2310-AUFRUF-KA00AKFB
+132200                                  THRU 2310-AUFRUF-KA00AKFB-EXIT
+132300       IF GSOVER-GEWICHT          = C-GEW-NICHT-GESETZT
+132400       THEN
+132500         MOVE KAO0AKF-FACHBEREICH TO H-AK-FACHBER
+132600       ELSE
+132700         MOVE KA0AKRS-AK-TYP      TO KAI0AKF-AK-TYP
+132800         MOVE ZERO                TO KAI0AKF-ZUSATZ-TEXT-SL
+132900         MOVE ZERO                TO KAI0AKF-PRIMANOTA
+133000         PERFORM 2310-AUFRUF-KA00AKFB
+133100                                  THRU 2310-AUFRUF-KA00AKFB-EXIT
+133200         IF GSOVER-GEWICHT        = C-GEW-NICHT-GESETZT
+133300         THEN
+133400           MOVE KAO0AKF-FACHBEREICH
+133500                                  TO H-AK-FACHBER
+133600         END-IF
+133700       END-IF
+133800     END-IF
+133900     IF H-AK-FACHBER              NOT = SPACE
+133950        AND H-AK-FACHBER          NOT =
+134000              KAO5OF2-APO-FACHBEREICH (H-INDEX)
+134100     THEN
+134200       PERFORM 2500-FACHBER-KORRIGIEREN
+134250                            THRU 2500-FACHBER-KORRIGIEREN-EXIT
+134400     END-IF
+134500     .
+134600 2300-FACHBER-PRUEFEN-1002.
+134700 2300-FACHBER-PRUEFEN-EXIT.
+134800     EXIT.
+134900/---------------------------------------------------------------*
+135000* TABEX Tabelle KA00AKFB lesen                                  *
+135100*---------------------------------------------------------------*
+135200 2310-AUFRUF-KA00AKFB SECTION.
+135300 2310-AUFRUF-KA00AKFB-1001.
+135400     CALL "CGSTAB"
+135500     USING C-TAB-LESEN-EQUAL
+135600           C-KONFIG-ID-KA
+135700           C-OBJEKT-TAB-KA00AKFB
+135800           GSOVER-VERSTAENDIGUNGSBEREICH
+135900           KAI0AKF-EINGABEBEREICH
+136000           KAO0AKF-AUSGABEBEREICH
+136100           GSTTAB-EIN-AUSGABEBEREICH
+136200     END-CALL
+136300     .
+136400 2310-AUFRUF-KA00AKFB-1002.
+136500 2310-AUFRUF-KA00AKFB-EXIT.
+136600     EXIT.
+136700/---------------------------------------------------------------*
+136800* Abweichenden Fachbereich ueber AKA4OF korrigieren und          *
+136900* Korrektur im Bericht festhalten                                *
+137000*---------------------------------------------------------------*
+137100 2500-FACHBER-KORRIGIEREN SECTION.
+137200 2500-FACHBER-KORRIGIEREN-1001.
+137300     MOVE C-01-STD-APO-AEN-BEM-FB TO KAI4OF1-FUNKTION
+137400     MOVE KAO5OF2-APO-ABSTIMMKREIS-NR (H-INDEX)
+137500                                  TO KAI4OF1-ABSTIMMKREIS-NR
+137600     MOVE KAO5OF2-APO-HERKUNFT (H-INDEX)
+137700                                  TO KAI4OF1-HERKUNFT
+137800     MOVE KAO5OF2-APO-KONTO-ID-ABSTIMM (H-INDEX)
+137900                                  TO KAI4OF1-KONTO-ID-ABSTIMM
+138000     MOVE KAO5OF2-APO-AUSZUGSDATUM (H-INDEX)
+138100                                  TO KAI4OF1-AUSZUGSDATUM
+138200     MOVE KAO5OF2-APO-AUSZUGSNUMMER (H-INDEX)
+138300                                  TO KAI4OF1-AUSZUGSNUMMER
+138400     MOVE KAO5OF2-APO-AUSZUG-FNR (H-INDEX)
+138500                                  TO KAI4OF1-AUSZUG-FNR
+138600     MOVE KAO5OF2-APO-LFD-NR-APO (H-INDEX)
+138700                                  TO KAI4OF1-LFD-NR-APO
+138800     MOVE KAO5OF2-APO-TIMESTAMP-BKAAPO (H-INDEX)
+138900                                  TO KAI4OF1-TIMESTAMP-BKAAPO
+139000     MOVE KAO5OF2-APO-BEMERKUNG (H-INDEX)
+139100                                  TO KAI4OF1-BEMERKUNG
+139200     MOVE H-AK-FACHBER            TO KAI4OF1-FACHBEREICH
+139300     CALL "CGSAUF"
+139400     USING C-AUF-AUFRUF-AL
+139500           C-KONFIG-ID-KA
+139600           C-OBJEKT-AKA4OF
+139700           GSOVER-VERSTAENDIGUNGSBEREICH
+139800           KAI4OF1-EINGABEBEREICH
+139900           DUMMY
+140000           D-KAXIND-INDICES
+140100     END-CALL
+140200     MOVE H-LAUFDATUM             TO RFB-D-LAUFDATUM
+140300     MOVE RFB-P-TABELLE           TO RFB-D-TABELLE
+140400     MOVE KA0AKRS-AK-NUMMER       TO RFB-D-AK-NUMMER
+140500     MOVE KAO5OF2-APO-HERKUNFT (H-INDEX)
+140600                                  TO RFB-D-HERKUNFT
+140700     MOVE KAO5OF2-APO-KONTO-ID-ABSTIMM (H-INDEX)
+140800                                  TO RFB-D-KONTO-ID
+140900     MOVE KAO5OF2-APO-VALUTA (H-INDEX)
+141000                                  TO RFB-D-VALUTA
+141100     MOVE KAO5OF2-APO-FACHBEREICH (H-INDEX)
+141200                                  TO RFB-D-ALT-WERT
+141300     MOVE H-AK-FACHBER            TO RFB-D-NEU-WERT
+141400     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+141500     THEN
+141600       MOVE "KORRIGIERT"          TO RFB-D-AKTION
+141700     ELSE
+141800       MOVE "FEHLER-AKA4OF"       TO RFB-D-AKTION
+141900     END-IF
+142000     MOVE RFB-DETAIL              TO RFB-DRUCKZEILE
+142100     WRITE RFB-DRUCKZEILE
+142200     .
+142300 2500-FACHBER-KORRIGIEREN-1002.
+142400 2500-FACHBER-KORRIGIEREN-EXIT.
+142500     EXIT.
+142600/---------------------------------------------------------------*
+142700* AK-Zuordnung (KA001AKKTO/KA001AKRS) zum Posten neu ermitteln - *
+142800* dieselbe Kaskade wie AKAEIN in AK-DATEN-ERMITTELN. Eine        *
+142900* Verschiebung des Postens wird nicht unterstuetzt, Abweichungen*
+143000* werden nur gemeldet.                                          *
+143100*---------------------------------------------------------------*
+143200 2600-AK-ZUORDNUNG-PRUEFEN SECTION.
+143300 2600-AK-ZUORDNUNG-PRUEFEN-1001.
+143400     MOVE ZERO                    TO H-AK-NUMMER-NEU
+143500     MOVE SPACE                   TO H-AK-TYP-NEU
+143600     MOVE KAO5OF2-APO-HERKUNFT (H-INDEX)
+143700                                  TO KAI1AKK-HERKUNFT
+143800     MOVE KAO5OF2-APO-KONTO-ID-ABSTIMM (H-INDEX)
+143900                                  TO KAI1AKK-KONTO-ID
+144000     CALL "CGSTAB"
+144100     USING C-TAB-LESEN-EQUAL
+144200           C-KONFIG-ID-KA
+144300           C-OBJEKT-TAB-KA01AKKTO
+144400           GSOVER-VERSTAENDIGUNGSBEREICH
+144500           KAI1AKK-EINGABEBEREICH
+144600           KAO0AKK-AUSGABEBEREICH
+144700           GSTTAB-EIN-AUSGABEBEREICH
+144800     END-CALL
+144900     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+145000     THEN
+145100       MOVE KAO0AKK-AK-NUMMER     TO H-AK-NUMMER-NEU
+145200       MOVE KAO5OF2-APO-HERKUNFT (H-INDEX)
+145300                                  TO KAI0AKR-ABSTIMM-ART
+145400       MOVE H-AK-NUMMER-NEU       TO KAI0AKR-AK-NUMMER
+145500       CALL "CGSTAB"
+145600       USING C-TAB-LESEN-EQUAL
+145700             C-KONFIG-ID-KA
+145800             C-OBJEKT-TAB-KA01AKRS
+145900             GSOVER-VERSTAENDIGUNGSBEREICH
+146000             KAI0AKR-EINGABEBEREICH
+146100             KAO0AKR-AUSGABEBEREICH
+146200             GSTTAB-EIN-AUSGABEBEREICH
+146300       END-CALL
+146400       IF GSOVER-GEWICHT          = C-GEW-NICHT-GESETZT
+146500       THEN
+146600         MOVE KAO0AKR-AK-TYP      TO H-AK-TYP-NEU
+146700       END-IF
+146800     END-IF
+146900     IF H-AK-NUMMER-NEU           NOT = ZERO
+146950        AND H-AK-NUMMER-NEU       NOT =
+147000              KAO5OF2-APO-ABSTIMMKREIS-NR (H-INDEX)
+147100     THEN
+147200       MOVE H-LAUFDATUM           TO RFB-D-LAUFDATUM
+147300       MOVE RFB-P-TABELLE         TO RFB-D-TABELLE
+147400       MOVE KA0AKRS-AK-NUMMER     TO RFB-D-AK-NUMMER
+147500       MOVE KAO5OF2-APO-HERKUNFT (H-INDEX)
+147600                                  TO RFB-D-HERKUNFT
+147700       MOVE KAO5OF2-APO-KONTO-ID-ABSTIMM (H-INDEX)
+147800                                  TO RFB-D-KONTO-ID
+147900       MOVE KAO5OF2-APO-VALUTA (H-INDEX)
+148000                                  TO RFB-D-VALUTA
+148100       MOVE KAO5OF2-APO-ABSTIMMKREIS-NR (H-INDEX)
+148200                                  TO RFB-D-ALT-WERT
+148300       MOVE H-AK-NUMMER-NEU       TO RFB-D-NEU-WERT
+148400       MOVE "MANUELL-PRUEFEN"     TO RFB-D-AKTION
+148500       MOVE RFB-DETAIL            TO RFB-DRUCKZEILE
+148600       WRITE RFB-DRUCKZEILE
+148700     END-IF
+148800     .
+148900 2600-AK-ZUORDNUNG-PRUEFEN-1002.
+149000 2600-AK-ZUORDNUNG-PRUEFEN-EXIT.
+149100     EXIT.
+149200/---------------------------------------------------------------*
+149300* Programmende                                                  *
+149400*---------------------------------------------------------------*
+149500 9999-EXIT SECTION.
+149600 9999-EXIT-1001.
+149700     CLOSE RFBAUS
+149800     .
+149900 9999-EXIT-1002.
+150000 9999-EXIT-EXIT.
+150100     EXIT.
