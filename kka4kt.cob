@@ -291,6 +291,10 @@
 111200     05 H-FUNKTION-MLD            PIC X(020).
 111300     05 H-FUNKTION-REST           PIC X(020).
 111400 01 DUMMY                         PIC X(001).
+111410*   Kennzeichen: Sprache der Meldungstexte (aus Anmeldedaten)     D01
+111420 01 H-SPRACHE-KZ                  PIC X(001).                     D01
+111430    88 SPRACHE-DEUTSCH            VALUE "D".                      D01
+111440    88 SPRACHE-ENGLISCH           VALUE "E".                      D01
 111500/****************************************************************
 111600 LINKAGE SECTION.
 111700*****************************************************************
@@ -573,6 +577,12 @@
 138800     IF GSOVER-GEWICHT            NOT = C-GEW-NICHT-GESETZT
 138900     THEN
 139000       GO TO PROGRAMM-VERLASSEN
+139010     ELSE                                                         D01
+139020       MOVE GSO0ANM-SPRACHE-KZ    TO H-SPRACHE-KZ                 D01
+139030       IF NOT SPRACHE-ENGLISCH                                    D01
+139040       THEN                                                       D01
+139050         SET SPRACHE-DEUTSCH      TO TRUE                         D01
+139060       END-IF                                                     D01
 139100     END-IF
 139200      .
 139300 LESEN-ANMELDEDATEN-1002.
@@ -587,7 +597,7 @@
 140200           C-KONFIG-ID-KA
 140300           H-MELDUNGS-OBJEKT
 140400           GSOVER-VERSTAENDIGUNGSBEREICH
-140500           DUMMY
+140500           H-SPRACHE-KZ                                           D01
 140600           GSOMEL-AUSGABEBEREICH
 140700           GSTMEL-TRANSIENTER-BEREICH
 140800     END-CALL
