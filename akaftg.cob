@@ -0,0 +1,289 @@
+000010* ELEMENTKOPF-COBOL-SOURCE ********************************%*
+000100*@CR                                                              CCC
+000150* COPYRIGHT (C) 2018                                              CCC
+000151* Fidelity National Information Services, Inc. and/or its         CCC
+000152* subsidiaries - All Rights Reserved worldwide.                   CCC
+000153* This document is protected under the trade secret and           CCC
+000154* copyright laws as the property of Fidelity National             CCC
+000155* Information Services, Inc. and/or its subsidiaries.             CCC
+000156* Copying, reproduction or distribution should be limited         CCC
+000157* and only to employees with a ( need to know )                   CCC
+000158* to do their job. Any disclosure of this document                CCC
+000159* to third parties is strictly prohibited.                        CCC
+000160*@CR
+000160*
+000160* ELEMENTIDENTIFIKATION :
+000160* -----------------------
+000160*
+000160*@a_element_info
+000160*@Titel         : Geschaeftstage-/Feiertagskalender
+000160*@Elementname   : akaftg.cob
+000160*@Elementtyp    : cob
+000160*@Version       : k151-00001
+000160*@Produkt       : ak
+000160*@Liefertiefe   : nur_lesen
+000160*@Kategorie     : sao
+000160*@BatchDialog   : batch
+000160*@Pruefe_aekz   : j
+000160*@e_element_info
+000160*
+001000*@Title        : Geschaeftstage-/Feiertagskalender AKAFTG     *
+001100* Verfasser    : Daniel Kraus                               *
+001200* Erstelldatum : 16.11.2023                                 *
+001400*                                                           *
+001500*@A-ELEMENTBESCHREIBUNG                                     *
+001600* Modul-Beschreibung:                                       *
+001700* ------------------                                        *
+001800* Gemeinsam genutztes Hilfsprogramm, das zu zwei Datums-      *
+001900* angaben (DATUM-VON/DATUM-BIS) die Anzahl der dazwischen      *
+002000* liegenden Geschaeftstage ermittelt - Tage nach DATUM-VON     *
+002100* bis einschliesslich DATUM-BIS, die weder auf ein             *
+002200* Wochenende (Samstag/Sonntag) noch auf einen Bankfeiertag     *
+002300* aus der neuen Tabelle KA000AKFT fallen. Der Wochentag wird   *
+002400* aus FUNCTION INTEGER-OF-DATE ermittelt: Tag 1 dieser         *
+002500* Funktion (01.01.1601) ist ein Montag, so dass der Rest der   *
+002600* Division durch 7 direkt den Wochentag liefert (1=Montag ...  *
+002700* 5=Freitag, 6=Samstag, 0=Sonntag) - ein in der Literatur       *
+002800* etabliertes Verfahren, das ohne eine eigene Wochentags-      *
+002900* Funktion auskommt. KA000AKFT wird dazu bei jedem Aufruf      *
+003000* einmal vollstaendig ueber CGSTAB (zeilenweise, analog         *
+003100* CKA0AKRS) in eine Arbeitstabelle eingelesen; bei der          *
+003200* ueberschaubaren Groesse eines Feiertagskalenders (rund        *
+003300* 10-15 Eintraege je Jahr) ist das einem eigenen Cache           *
+003400* vorzuziehen, zumal AKAFTG von mehreren Batchprogrammen         *
+003500* (AKAAGR, AKAESK, AKASLA) je Lauf nur wenige Male gerufen      *
+003600* wird. Dieses Programm ersetzt in den genannten Aufrufern      *
+003700* die bisherige Kalendertage-Differenz (FUNCTION INTEGER-OF-    *
+003800* DATE auf beide Datumsfelder) durch eine Geschaeftstage-        *
+003900* Differenz, damit "3 Tage alt" in Altersklassen und SLA-        *
+004000* Ueberwachung ueberall dasselbe bedeutet.                      *
+004100*@E-ELEMENTBESCHREIBUNG                                     *
+004200*                                                           *
+004300*@A-COBOL-COPY                                              *
+004400* Benoetigte COBOL-Copies:                                  *
+004500* CGSOVER    : VERSTAENDIGUNGSBEREICH                       *
+004600* DCTGRCGE   : RETURNCODE GEWICHTE                          *
+004700* CKAIFTG1   : EINGABEBEREICH AKAFTG                        *
+004800* CKAOFTG1   : AUSGABEBEREICH AKAFTG                        *
+004900* CKA0AKFT   : ZEILENWEISER EINGABE-/AUSGABEBEREICH KA000AKFT *
+005000*@E-COBOL-COPY                                              *
+005100*                                                           *
+090000* AENDERUNGSPROTOKOLL:                                      *
+090050* --------------------                                      *
+090051* D01 R52953                                                *     D01
+090052*     Neuanlage - gemeinsamer Geschaeftstage-/Feiertags-      *     D01
+090053*     kalender (Tabelle KA000AKFT), von AKAAGR (Alters-        *     D01
+090054*     klassen), AKAESK (Eskalationsschwelle) und AKASLA        *     D01
+090055*     (SLA-Schwelle) anstelle der bisherigen reinen             *     D01
+090056*     Kalendertage-Differenz gerufen.                          *     D01
+090057*     Datum: 16.11.2023                          NKZ: DNK   *     D01
+090058*                                                           *     D01
+100000* ENDE ELEMENTKOPF ******************************************
+100100/
+100200 IDENTIFICATION DIVISION.
+100300 PROGRAM-ID. AKAFTG.
+100400 ENVIRONMENT DIVISION.
+100500 CONFIGURATION SECTION.
+100600 SPECIAL-NAMES.
+100700     DECIMAL-POINT                IS COMMA.
+101200 DATA DIVISION.
+101700 WORKING-STORAGE SECTION.
+101800 01  VERS-INF.
+101900     05  FILLER PIC X(13) VALUE "ELEM=akaftg  ".
+102000     05  FILLER PIC X(15) VALUE "VERS=k151-00001".
+102100 01  GS-KONSTANTEN.
+102200     20 C-KONFIG-ID-KA            PIC X(002) VALUE "KA".
+102300     20 C-OBJEKT-TAB-KA03AKFT     PIC X(009) VALUE "KA03AKFT".
+102400     20 C-TAB-LESEN-ZEILE         PIC X(040) VALUE "LESEN-ZEILE".
+102500     20 C-01-STD-ANZ-GESCHAEFTSTAGE
+102600                                  PIC X(040) VALUE
+102700                                  "01-STD-ANZ-GESCHAEFTSTAGE".
+102800     20 C-1                       PIC 9(004) COMP-5 VALUE 1.
+102900     20 C-MAX-FEIERTAGE           PIC 9(003) VALUE 100.
+103000     20 C-WOCHENTAG-SAMSTAG       PIC 9(001) VALUE 6.
+103100     20 C-WOCHENTAG-SONNTAG       PIC 9(001) VALUE 0.
+103200  COPY DCTGRCGE.
+103300 01  DUMMY                        PIC X(001).
+103400 01  H-LFD-ZEILE                  PIC 9(009) COMP-3.
+103500 01  H-NAECHSTE-ZEILE             PIC 9(009) COMP-3.
+103600 01  H-FEIERTAG-GEFUNDEN          PIC X(001).
+103700     88 FEIERTAG-GEFUNDEN         VALUE "J".
+103800     88 FEIERTAG-N-GEFUNDEN       VALUE "N".
+103900 01  H-ANZ-FEIERTAGE              PIC 9(003) COMP-3.
+104000 01  H-SUCH-INDEX                 PIC 9(003) COMP-3.
+104100 01  H-INT-LFD                    PIC 9(009) COMP-3.
+104200 01  H-INT-BIS                    PIC 9(009) COMP-3.
+104300 01  H-DATUM-LFD                  PIC 9(008).
+104400 01  H-WOCHENTAG                  PIC 9(001).
+104500 01  FEIERTAGE-TABELLE.
+104600     05  FT-EINTRAG OCCURS 100.
+104700         10  FT-DATUM             PIC 9(008).
+105300/---------------------------------------------------------------*
+105400* Verstaendigungsbereich, Eingabe/Ausgabebereich, Feiertags-    *
+105500* kalender-Zugriff                                             *
+105600*---------------------------------------------------------------*
+105700 LINKAGE SECTION.
+105800*---------------------------------------------------------------*
+105900* Funktion                                                      *
+106000*---------------------------------------------------------------*
+106100 01 AUF-FUNKTION                  PIC X(040).
+106200*---------------------------------------------------------------*
+106300* Konfigurations-Kennzeichen                                    *
+106400*---------------------------------------------------------------*
+106500 01 KONFIG-ID                     PIC X(002).
+106600*---------------------------------------------------------------*
+106700* Auftragsname                                                  *
+106800*---------------------------------------------------------------*
+106900 01 OBJEKT-AUFTRAGS-ID            PIC X(020).
+107000*---------------------------------------------------------------*
+107100* Verstaendigungsbereich des Aufrufers                          *
+107200*---------------------------------------------------------------*
+107300 COPY CGSOVER.
+107400*---------------------------------------------------------------*
+107500* Eingabe-/Ausgabebereich AKAFTG                                *
+107600*---------------------------------------------------------------*
+107700 COPY CKAIFTG1.
+107800 COPY CKAOFTG1.
+107900*---------------------------------------------------------------*
+108000* Zeilenweiser Zugriff auf KA000AKFT (Feiertagskalender)        *
+108100*---------------------------------------------------------------*
+108200 COPY CKA0AKFT.
+108300/
+108400 PROCEDURE DIVISION
+108500     USING AUF-FUNKTION
+108600           KONFIG-ID
+108700           OBJEKT-AUFTRAGS-ID
+108800           GSOVER-VERSTAENDIGUNGSBEREICH
+108900           KAIFTG1-EINGABEBEREICH
+109000           KAOFTG1-AUSGABEBEREICH
+109100           .
+109200/---------------------------------------------------------------*
+109300* Steuerung                                                     *
+109400*---------------------------------------------------------------*
+109500 STEUER-AKAFTG SECTION.
+109600 STEUER-AKAFTG-1001.
+109700     MOVE C-GEW-NICHT-GESETZT     TO GSOVER-GEWICHT
+109800     EVALUATE AUF-FUNKTION
+109900     WHEN C-01-STD-ANZ-GESCHAEFTSTAGE
+110000       PERFORM GESCHAEFTSTAGE-ERMITTELN THRU
+110100            GESCHAEFTSTAGE-ERMITTELN-EXIT
+110200     WHEN OTHER
+110300       CONTINUE
+110400     END-EVALUATE
+110500     .
+110600 STEUER-AKAFTG-1002.
+110700     EXIT PROGRAM.
+110800/---------------------------------------------------------------*
+110900* Geschaeftstage zwischen DATUM-VON (exklusiv) und DATUM-BIS    *
+111000* (inklusiv) ermitteln                                         *
+111100*---------------------------------------------------------------*
+111200 GESCHAEFTSTAGE-ERMITTELN SECTION.
+111300 GESCHAEFTSTAGE-ERMITTELN-1001.
+111400     MOVE ZERO                    TO KAOFTG1-ANZ-GESCHAEFTSTAGE
+111500     PERFORM FEIERTAGE-LADEN      THRU FEIERTAGE-LADEN-EXIT
+111600     COMPUTE H-INT-LFD =
+111700           FUNCTION INTEGER-OF-DATE (KAIFTG1-DATUM-VON) + 1
+111800     COMPUTE H-INT-BIS =
+111900           FUNCTION INTEGER-OF-DATE (KAIFTG1-DATUM-BIS)
+112000     IF H-INT-BIS                 >= H-INT-LFD
+112100     THEN
+112200       PERFORM TAG-PRUEFEN        THRU TAG-PRUEFEN-EXIT
+112300              VARYING H-INT-LFD FROM H-INT-LFD BY 1
+112400              UNTIL H-INT-LFD     > H-INT-BIS
+112500     END-IF
+112600     .
+112700 GESCHAEFTSTAGE-ERMITTELN-1002.
+112800 GESCHAEFTSTAGE-ERMITTELN-EXIT.
+112900     EXIT.
+113000/---------------------------------------------------------------*
+113100* Feiertagskalender KA000AKFT vollstaendig einlesen             *
+113200*---------------------------------------------------------------*
+113300 FEIERTAGE-LADEN SECTION.
+113400 FEIERTAGE-LADEN-1001.
+113500     MOVE ZERO                    TO H-ANZ-FEIERTAGE
+113600     MOVE C-1                     TO H-LFD-ZEILE
+113700     PERFORM FEIERTAG-ZEILE-LESEN THRU FEIERTAG-ZEILE-LESEN-EXIT
+113800     PERFORM UNTIL FEIERTAG-N-GEFUNDEN
+113900       IF H-ANZ-FEIERTAGE         < C-MAX-FEIERTAGE
+114000       THEN
+114100         ADD C-1                  TO H-ANZ-FEIERTAGE
+114200         MOVE KA0AKFT-FEIERTAG-DATUM
+114300                                  TO FT-DATUM (H-ANZ-FEIERTAGE)
+114400       END-IF
+114500       MOVE H-NAECHSTE-ZEILE      TO H-LFD-ZEILE
+114600       PERFORM FEIERTAG-ZEILE-LESEN
+114700                                  THRU FEIERTAG-ZEILE-LESEN-EXIT
+114800     END-PERFORM
+114900     .
+115000 FEIERTAGE-LADEN-1002.
+115100 FEIERTAGE-LADEN-EXIT.
+115200     EXIT.
+115300/---------------------------------------------------------------*
+115400* Eine Zeile aus KA000AKFT lesen                                *
+115500*---------------------------------------------------------------*
+115600 FEIERTAG-ZEILE-LESEN SECTION.
+115700 FEIERTAG-ZEILE-LESEN-1001.
+115800     MOVE H-LFD-ZEILE             TO KA0AKFT-ZEILENNUMMER
+115900     CALL "CGSTAB" USING
+116000          C-TAB-LESEN-ZEILE
+116100          C-KONFIG-ID-KA
+116200          C-OBJEKT-TAB-KA03AKFT
+116300          GSOVER-VERSTAENDIGUNGSBEREICH
+116400          KA0AKFT-EINGABEBEREICH
+116500          KA0AKFT-AUSGABEBEREICH
+116600          DUMMY
+116700     END-CALL
+116800     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+116900     THEN
+117000       SET FEIERTAG-GEFUNDEN      TO TRUE
+117100       ADD C-1 TO H-LFD-ZEILE     GIVING H-NAECHSTE-ZEILE
+117200         ON SIZE ERROR CONTINUE
+117300       END-ADD
+117400     ELSE
+117500       SET FEIERTAG-N-GEFUNDEN    TO TRUE
+117600     END-IF
+117700     .
+117800 FEIERTAG-ZEILE-LESEN-1002.
+117900 FEIERTAG-ZEILE-LESEN-EXIT.
+118000     EXIT.
+118100/---------------------------------------------------------------*
+118200* Einen Kalendertag pruefen: zaehlt nur, wenn weder Wochenende   *
+118300* noch Feiertag                                                 *
+118400*---------------------------------------------------------------*
+118500 TAG-PRUEFEN SECTION.
+118600 TAG-PRUEFEN-1001.
+118700     COMPUTE H-DATUM-LFD = FUNCTION DATE-OF-INTEGER (H-INT-LFD)
+118800     COMPUTE H-WOCHENTAG = FUNCTION MOD (H-INT-LFD, 7)
+118900     IF H-WOCHENTAG               NOT = C-WOCHENTAG-SAMSTAG
+119000        AND H-WOCHENTAG           NOT = C-WOCHENTAG-SONNTAG
+119100     THEN
+119200       SET FEIERTAG-N-GEFUNDEN    TO TRUE
+119300       PERFORM FEIERTAG-SUCHEN    THRU FEIERTAG-SUCHEN-EXIT
+119400              VARYING H-SUCH-INDEX FROM 1 BY 1
+119500              UNTIL H-SUCH-INDEX  > H-ANZ-FEIERTAGE
+119600                 OR FEIERTAG-GEFUNDEN
+119700       IF FEIERTAG-N-GEFUNDEN
+119800       THEN
+119900         ADD C-1 TO KAOFTG1-ANZ-GESCHAEFTSTAGE
+120000           ON SIZE ERROR CONTINUE
+120100         END-ADD
+120200       END-IF
+120300     END-IF
+120400     .
+120500 TAG-PRUEFEN-1002.
+120600 TAG-PRUEFEN-EXIT.
+120700     EXIT.
+120800/---------------------------------------------------------------*
+120900* Pruefen, ob der aktuelle Kalendertag in der Feiertagstabelle  *
+121000* steht                                                         *
+121100*---------------------------------------------------------------*
+121200 FEIERTAG-SUCHEN SECTION.
+121300 FEIERTAG-SUCHEN-1001.
+121400     IF FT-DATUM (H-SUCH-INDEX)   = H-DATUM-LFD
+121500     THEN
+121600       SET FEIERTAG-GEFUNDEN      TO TRUE
+121700     END-IF
+121800     .
+121900 FEIERTAG-SUCHEN-1002.
+122000 FEIERTAG-SUCHEN-EXIT.
+122100     EXIT.
