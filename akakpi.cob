@@ -0,0 +1,468 @@
+000010* ELEMENTKOPF-COBOL-SOURCE ********************************%*
+000100*@CR                                                              CCC
+000150* COPYRIGHT (C) 2018                                              CCC
+000151* Fidelity National Information Services, Inc. and/or its         CCC
+000152* subsidiaries - All Rights Reserved worldwide.                   CCC
+000153* This document is protected under the trade secret and           CCC
+000154* copyright laws as the property of Fidelity National             CCC
+000155* Information Services, Inc. and/or its subsidiaries.             CCC
+000156* Copying, reproduction or distribution should be limited         CCC
+000157* and only to employees with a ( need to know )                   CCC
+000158* to do their job. Any disclosure of this document                CCC
+000159* to third parties is strictly prohibited.                        CCC
+000160*@CR
+000160*
+000160* ELEMENTIDENTIFIKATION :
+000160* -----------------------
+000160*
+000160*@a_element_info
+000160*@Titel         : Fachbereichs-Kennzahlen offener Abstimmposten
+000160*@Elementname   : akakpi.cob
+000160*@Elementtyp    : cob
+000160*@Version       : k151-00001
+000160*@Produkt       : ak
+000160*@Liefertiefe   : nur_lesen
+000160*@Kategorie     : sao
+000160*@BatchDialog   : batch
+000160*@Pruefe_aekz   : j
+000160*@e_element_info
+000160*
+001000*@Title        : Fachbereichs-Kennzahlen offener Abstimmposten  *
+001100* Verfasser    : Petra Vogel                                *
+001200* Erstelldatum : 08.07.2024                                 *
+001400*                                                           *
+001500*@A-ELEMENTBESCHREIBUNG                                     *
+001600* Modul-Beschreibung:                                       *
+001700* ------------------                                        *
+001800* Batchprogramm, das je Fachbereich eine Kennzahlen-Uebersicht *
+001900* der laufenden Abstimmarbeit erstellt. Dazu werden ueber     *
+002000* KA000AKRS (Zeilenscan CKA0AKRS, wie in AKAAGR/AKAESK) der    *
+002100* Reihe nach alle Abstimmkreise gelesen und je Abstimmkreis    *
+002200* ueber AKA5OF (Funktion 01-STD-APO-LIST-SUCHE, volle Seiten-  *
+002300* blaetterung) sowohl die offenen (Status = C-STATUS-OFFEN)    *
+002400* als auch die zur Freigabe anstehenden (Status =              *
+002500* C-STATUS-FREIZUGEBEN) Abstimmposten abgefragt. Der           *
+002600* Fachbereich wird dabei nicht neu ermittelt, sondern direkt   *
+002700* aus KAO5OF2-APO-FACHBEREICH uebernommen - dem Feld, das      *
+002800* AKAEIN in AK-DATEN-ERMITTELN einmalig ueber die KA00AKFB-    *
+002900* Kaskade ermittelt und je Posten abspeichert. Je Fachbereich  *
+003000* wird in der Arbeitstabelle KPI-TABELLE die Anzahl offener    *
+003100* Posten, die Summe des Postenalters (Tage seit                *
+003200* KAO5OF2-APO-VALUTA, Ermittlung wie in AKAESK) sowie die      *
+003300* Anzahl der zur Freigabe anstehenden Schliessungen gefuehrt.  *
+003400* Am Programmende wird je Fachbereich eine Zeile mit                                                *
+003500* Postenanzahl, Durchschnittsalter in Tagen und Anzahl         *
+003600* Freigaben in die Ausgabedatei KPIAUS geschrieben - die       *
+003700* Grundlage der Fachbereichs-Uebersicht fuer das Management.   *
+003800*@E-ELEMENTBESCHREIBUNG                                     *
+003900*                                                           *
+004000*@A-COBOL-COPY                                              *
+004100* Benoetigte COBOL-Copies:                                  *
+004200* DCTGRCGE   : RETURNCODE GEWICHTE                          *
+004300* CGSOVER    : VERSTAENDIGUNGSBEREICH                       *
+004400* CKAI5OF2   : EINGABEBEREICH AKA5OF                        *
+004500* CKAI5OF3   : EINGABEBEREICH AKA5OF                        *
+004600* CKAO5OF2   : AUSGABEBEREICH AKA5OF                        *
+004700* DKAXIND    : INDICES AKA5OF                               *
+004800* CKAXIND    : INDICES AKA5OF                               *
+004900* CKA0AKRS   : ZEILENWEISER EINGABE-/AUSGABEBEREICH KA000AKRS *
+005000*@E-COBOL-COPY                                              *
+005100*                                                           *
+090000* AENDERUNGSPROTOKOLL:                                      *
+090050* --------------------                                      *
+090051* D01 R72593                                                *     D01
+090052*     Neuanlage - Fachbereichs-Kennzahlen (Anzahl offener    *     D01
+090053*     Posten, Durchschnittsalter in Tagen, Anzahl zur         *     D01
+090054*     Freigabe anstehender Schliessungen) je Fachbereich,     *     D01
+090055*     Ausgabedatei KPIAUS als Grundlage einer Management-      *     D01
+090056*     Uebersicht ueber die Abstimmarbeit der Fachbereiche.     *     D01
+090057*     Datum: 08.07.2024                          NKZ: PTV   *     D01
+090058*                                                           *     D01
+090059* D02 R72593                                                *     D02
+090060*     Mainline lief nach der Verarbeitung ohne STOP RUN in   *     D02
+090061*     die naechste Programmsektion durch. STOP RUN ergaenzt. *     D02
+090062*     Datum: 14.08.2024                          NKZ: KLM   *     D02
+090063*                                                           *     D02
+100000* ENDE ELEMENTKOPF ******************************************
+100100/
+100200 IDENTIFICATION DIVISION.
+100300 PROGRAM-ID. AKAKPI.
+100400 ENVIRONMENT DIVISION.
+100500 CONFIGURATION SECTION.
+100600 SPECIAL-NAMES.
+100700     DECIMAL-POINT                IS COMMA.
+100800 INPUT-OUTPUT SECTION.
+100900 FILE-CONTROL.
+101000     SELECT KPIAUS                ASSIGN TO "KPIAUS"
+101100                                  ORGANIZATION IS LINE SEQUENTIAL.
+101400 DATA DIVISION.
+101500 FILE SECTION.
+101900 FD  KPIAUS
+102000     RECORDING MODE IS F.
+102100 01  KPI-DRUCKZEILE               PIC X(100).
+102300*---------------------------------------------------------------*
+102400* WORKING-STORAGE-Section                                       *
+102500*---------------------------------------------------------------*
+102600 WORKING-STORAGE SECTION.
+102700 01  VERS-INF.
+102800     05  FILLER PIC X(13) VALUE "ELEM=akakpi  ".
+102900     05  FILLER PIC X(15) VALUE "VERS=k151-00001".
+103000/---------------------------------------------------------------*
+103100* Konstanten                                                    *
+103200*---------------------------------------------------------------*
+103300 01  GS-KONSTANTEN.
+103400     20 C-KONFIG-ID-KA            PIC X(002) VALUE "KA".
+103500     20 C-AKAKPI                  PIC X(006) VALUE "AKAKPI".
+103600     20 C-OBJEKT-TAB-KA03AKRS     PIC X(009) VALUE "KA03AKRS".
+104200     20 C-01-STD-APO-LIST-SUCHE   PIC X(040)
+104300                                  VALUE "01-STD-APO-LIST-SUCHE".
+104400     20 C-1                       PIC 9(004) COMP-5 VALUE 1.
+104450     20 C-MAX-FACHBEREICHE        PIC 9(003) VALUE 100.
+104460     20 C-TAB-LESEN-ZEILE         PIC X(040) VALUE "LESEN-ZEILE".
+104550     20 C-J                       PIC X(001) VALUE "J".
+104600 01  C-STATI.
+104700     05 C-STATUS-OFFEN            PIC 9(001) VALUE 2.
+104710     05 C-STATUS-FREIZUGEBEN      PIC 9(001) VALUE 5.
+104750/---------------------------------------------------------------*
+104760* Formatzeile Ausgabedatei KPIAUS                               *
+104770*---------------------------------------------------------------*
+104780 01  KPI-DETAIL.
+104790     05 KPI-D-LAUFDATUM           PIC 9(008).
+104800     05 FILLER                    PIC X(001) VALUE SPACE.
+104810     05 KPI-D-FACHBEREICH         PIC X(008).
+104820     05 FILLER                    PIC X(001) VALUE SPACE.
+104830     05 KPI-D-ANZ-OFFEN           PIC 9(007).
+104840     05 FILLER                    PIC X(001) VALUE SPACE.
+104850     05 KPI-D-ALTER-DURCHSCHNITT  PIC 9(005).
+104860     05 FILLER                    PIC X(001) VALUE SPACE.
+104870     05 KPI-D-ANZ-FREIZUGEBEN     PIC 9(007).
+104880     05 FILLER                    PIC X(062).
+104930/---------------------------------------------------------------*
+104940* Meldungsgewichte                                              *
+104950*---------------------------------------------------------------*
+105100  COPY DCTGRCGE.
+105200/---------------------------------------------------------------*
+105300* Verstaendigungsbereich, Indices, Auftragsschnittstelle AKA5OF *
+105400*---------------------------------------------------------------*
+105500  COPY CGSOVER.
+105600  COPY DKAXIND.
+105650  COPY CKAXIND.
+105700  COPY CKAI5OF2.
+105800  COPY CKAI5OF3.
+105900  COPY CKAO5OF2.
+106000/---------------------------------------------------------------*
+106100* Zeilenweiser Zugriff auf KA000AKRS (alle Abstimmkreise)       *
+106200*---------------------------------------------------------------*
+106300  COPY CKA0AKRS.
+106400/---------------------------------------------------------------*
+106410* Arbeitstabelle Fachbereichs-Kennzahlen                        *
+106420*---------------------------------------------------------------*
+106430 01  KPI-TABELLE.
+106440     05  KPI-EINTRAG OCCURS 100.
+106450         10  KPI-T-FACHBEREICH        PIC X(008).
+106460         10  KPI-T-ANZ-OFFEN          PIC 9(007) COMP-3.
+106470         10  KPI-T-SUMME-ALTER-TAGE   PIC 9(009) COMP-3.
+106480         10  KPI-T-ANZ-FREIZUGEBEN    PIC 9(007) COMP-3.
+106500/---------------------------------------------------------------*
+107000* Hilfsvariable                                                 *
+107100*---------------------------------------------------------------*
+107200 01  H-LFD-ZEILE                  PIC 9(009) COMP-3.
+107300 01  H-NAECHSTE-ZEILE             PIC 9(009) COMP-3.
+107400 01  H-AK-GEFUNDEN                PIC X(001).
+107500     88 AKRS-GEFUNDEN             VALUE "J".
+107600     88 AKRS-N-GEFUNDEN           VALUE "N".
+107700 01  H-LAUFDATUM                  PIC 9(008).
+107800 01  H-LAUFDATUM-J                PIC 9(007).
+107900 01  H-AGE-TAGE                   PIC S9(007) COMP-3.
+108000 01  H-ALTER-DURCHSCHNITT         PIC 9(005).
+108200 01  DUMMY                        PIC X(001).
+108300 01  H-INDEX                      PIC 9(003) COMP-3.
+108400 01  H-ZAEHLER                    PIC 9(003) COMP-3.
+108450 01  H-KPI-ANZAHL                 PIC 9(003) COMP-3.
+108460 01  H-KPI-INDEX                  PIC 9(003) COMP-3.
+108470 01  H-KPI-SUCH-INDEX             PIC 9(003) COMP-3.
+108480 01  H-KPI-GEFUNDEN-KZ            PIC X(001).
+108490     88 KPI-GEFUNDEN              VALUE "J".
+108500     88 KPI-N-GEFUNDEN            VALUE "N".
+109100/****************************************************************
+109200 PROCEDURE DIVISION.
+109300*****************************************************************
+109400 0000-MAINLINE SECTION.
+109500 0000-MAINLINE-1001.
+109600     PERFORM 1000-INITIALISIERUNG THRU 1000-INITIALISIERUNG-EXIT
+109700     PERFORM 2000-VERARBEITUNG    THRU 2000-VERARBEITUNG-EXIT
+109750     PERFORM 8000-AUSGABE         THRU 8000-AUSGABE-EXIT
+109800     PERFORM 9999-EXIT            THRU 9999-EXIT-EXIT
+109850     STOP RUN                                                     D02
+109900     .
+110000 0000-MAINLINE-1002.
+110100     EXIT.
+110200/---------------------------------------------------------------*
+110300* Initialisierung                                                *
+110400*---------------------------------------------------------------*
+110500 1000-INITIALISIERUNG SECTION.
+110600 1000-INITIALISIERUNG-1001.
+110700     OPEN OUTPUT KPIAUS
+110800     ACCEPT H-LAUFDATUM           FROM DATE YYYYMMDD
+110900     MOVE D-KAXIND-INDICES        TO KAXIND-INDICES
+111000     INITIALIZE KPI-TABELLE
+111100     MOVE ZERO                    TO H-KPI-ANZAHL
+111200     .
+112700 1000-INITIALISIERUNG-1002.
+112800 1000-INITIALISIERUNG-EXIT.
+112900     EXIT.
+113000/---------------------------------------------------------------*
+113100* Verarbeitung: alle Abstimmkreise durchlaufen                  *
+113200*---------------------------------------------------------------*
+113300 2000-VERARBEITUNG SECTION.
+113400 2000-VERARBEITUNG-1001.
+113500     PERFORM 2100-LESEN-AKRS      THRU 2100-LESEN-AKRS-EXIT
+113600     PERFORM UNTIL AKRS-N-GEFUNDEN
+113700       PERFORM 2200-AK-VERARBEITEN THRU 2200-AK-VERARBEITEN-EXIT
+113800       PERFORM 2100-LESEN-AKRS-NEXT
+113900                                  THRU 2100-LESEN-AKRS-NEXT-EXIT
+114000     END-PERFORM
+114100     .
+114200 2000-VERARBEITUNG-1002.
+114300 2000-VERARBEITUNG-EXIT.
+114400     EXIT.
+114500/---------------------------------------------------------------*
+114600* 1. Zeile aus KA000AKRS lesen                                  *
+114700*---------------------------------------------------------------*
+114800 2100-LESEN-AKRS SECTION.
+114900 2100-LESEN-AKRS-1001.
+115000     MOVE C-1                     TO H-LFD-ZEILE
+115100     PERFORM 2110-LESEN-AKRS-ZEILE THRU 2110-LESEN-AKRS-ZEILE-EXIT
+115200     .
+115300 2100-LESEN-AKRS-1002.
+115400 2100-LESEN-AKRS-EXIT.
+115500     EXIT.
+115600/---------------------------------------------------------------*
+115700* Naechste Zeile aus KA000AKRS lesen                            *
+115800*---------------------------------------------------------------*
+115900 2100-LESEN-AKRS-NEXT SECTION.
+116000 2100-LESEN-AKRS-NEXT-1001.
+116100     MOVE H-NAECHSTE-ZEILE        TO H-LFD-ZEILE
+116200     PERFORM 2110-LESEN-AKRS-ZEILE THRU 2110-LESEN-AKRS-ZEILE-EXIT
+116300     .
+116400 2100-LESEN-AKRS-NEXT-1002.
+116500 2100-LESEN-AKRS-NEXT-EXIT.
+116600     EXIT.
+116700/---------------------------------------------------------------*
+116800* Gemeinsame Zeilenzugriffslogik KA000AKRS                      *
+116900*---------------------------------------------------------------*
+117000 2110-LESEN-AKRS-ZEILE SECTION.
+117100 2110-LESEN-AKRS-ZEILE-1001.
+117200     MOVE H-LFD-ZEILE             TO KA0AKRS-ZEILENNUMMER
+117300     CALL "CGSTAB" USING
+117400          C-TAB-LESEN-ZEILE
+117500          C-KONFIG-ID-KA
+117600          C-OBJEKT-TAB-KA03AKRS
+117700          GSOVER-VERSTAENDIGUNGSBEREICH
+117800          KA0AKRS-EINGABEBEREICH
+117900          KA0AKRS-AUSGABEBEREICH
+118000          DUMMY
+118100     END-CALL
+118200     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+118300     THEN
+118400       SET AKRS-GEFUNDEN          TO TRUE
+118500       ADD C-1 TO H-LFD-ZEILE     GIVING H-NAECHSTE-ZEILE
+118600         ON SIZE ERROR CONTINUE
+118700       END-ADD
+118800     ELSE
+118900       SET AKRS-N-GEFUNDEN        TO TRUE
+119000     END-IF
+119100     .
+119200 2110-LESEN-AKRS-ZEILE-1002.
+119300 2110-LESEN-AKRS-ZEILE-EXIT.
+119400     EXIT.
+119500/---------------------------------------------------------------*
+119600* Offene und zur Freigabe anstehende Posten eines               *
+119700* Abstimmkreises abfragen                                       *
+119800*---------------------------------------------------------------*
+119900 2200-AK-VERARBEITEN SECTION.
+119910 2200-AK-VERARBEITEN-1001.
+120000     MOVE HIGH-VALUE              TO KAI5OF2-EINGABEBEREICH
+120100     MOVE HIGH-VALUE              TO KAI5OF3-EINGABEBEREICH
+120200     MOVE KA0AKRS-AK-NUMMER       TO KAI5OF3-ABSTIMMKREIS-NR
+120300     MOVE C-STATUS-OFFEN          TO KAI5OF3-STATUS
+120400     CALL "AKA5OF" USING
+120500          C-01-STD-APO-LIST-SUCHE
+120600          C-KONFIG-ID-KA
+120700          C-AKAKPI
+120800          GSOVER-VERSTAENDIGUNGSBEREICH
+120900          KAI5OF2-EINGABEBEREICH
+121000          KAO5OF2-AUSGABEBEREICH
+121100          DUMMY
+121200          KAXIND-INDICES
+121300     END-CALL
+121400     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+121500        AND KAO5OF2-IND-LETZT      NOT = ZERO
+121600     THEN
+121700       PERFORM 2210-POSTEN-OFFEN-ZAEHLEN
+121800            THRU 2210-POSTEN-OFFEN-ZAEHLEN-EXIT
+121900            VARYING H-INDEX FROM 1 BY 1
+122000            UNTIL H-INDEX > KAO5OF2-IND-LETZT
+122100     END-IF
+122150     MOVE HIGH-VALUE              TO KAI5OF2-EINGABEBEREICH
+122160     MOVE HIGH-VALUE              TO KAI5OF3-EINGABEBEREICH
+122170     MOVE KA0AKRS-AK-NUMMER       TO KAI5OF3-ABSTIMMKREIS-NR
+122180     MOVE C-STATUS-FREIZUGEBEN    TO KAI5OF3-STATUS
+122190     CALL "AKA5OF" USING
+122200          C-01-STD-APO-LIST-SUCHE
+122210          C-KONFIG-ID-KA
+122220          C-AKAKPI
+122230          GSOVER-VERSTAENDIGUNGSBEREICH
+122240          KAI5OF2-EINGABEBEREICH
+122250          KAO5OF2-AUSGABEBEREICH
+122260          DUMMY
+122270          KAXIND-INDICES
+122280     END-CALL
+122290     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+122300        AND KAO5OF2-IND-LETZT      NOT = ZERO
+122310     THEN
+122320       PERFORM 2220-POSTEN-FREIG-ZAEHLEN
+122330            THRU 2220-POSTEN-FREIG-ZAEHLEN-EXIT
+122340            VARYING H-INDEX FROM 1 BY 1
+122350            UNTIL H-INDEX > KAO5OF2-IND-LETZT
+122370     END-IF
+122400     .
+122500 2200-AK-VERARBEITEN-1002.
+122600 2200-AK-VERARBEITEN-EXIT.
+122700     EXIT.
+122800/---------------------------------------------------------------*
+122900* Alter eines offenen Postens ermitteln und Fachbereichs-       *
+122910* Kennzahlen fortschreiben                                      *
+123000*---------------------------------------------------------------*
+123100 2210-POSTEN-OFFEN-ZAEHLEN SECTION.
+123200 2210-POSTEN-OFFEN-ZAEHLEN-1001.
+123300     COMPUTE H-LAUFDATUM-J =
+             FUNCTION INTEGER-OF-DATE (H-LAUFDATUM)
+123400     COMPUTE H-AGE-TAGE =
+123500           H-LAUFDATUM-J -
+123600           FUNCTION INTEGER-OF-DATE (KAO5OF2-APO-VALUTA (H-INDEX))
+123700     IF H-AGE-TAGE                < ZERO
+123800     THEN
+123900       MOVE ZERO                  TO H-AGE-TAGE
+124000     END-IF
+124100     PERFORM 2300-KPI-EINTRAG-SUCHEN
+124150            THRU 2300-KPI-EINTRAG-SUCHEN-EXIT
+124200     IF H-KPI-INDEX               NOT = ZERO
+124300     THEN
+124400       ADD C-1 TO KPI-T-ANZ-OFFEN (H-KPI-INDEX)
+124500       ADD H-AGE-TAGE
+124600         TO KPI-T-SUMME-ALTER-TAGE (H-KPI-INDEX)
+124700     END-IF
+124800     .
+124900 2210-POSTEN-OFFEN-ZAEHLEN-1002.
+125000 2210-POSTEN-OFFEN-ZAEHLEN-EXIT.
+125100     EXIT.
+125150/---------------------------------------------------------------*
+125160* Fachbereichs-Kennzahlen eines zur Freigabe anstehenden        *
+125170* Postens fortschreiben                                         *
+125180*---------------------------------------------------------------*
+125200 2220-POSTEN-FREIG-ZAEHLEN SECTION.
+125210 2220-POSTEN-FREIG-ZAEHLEN-1001.
+125220     PERFORM 2300-KPI-EINTRAG-SUCHEN
+125230            THRU 2300-KPI-EINTRAG-SUCHEN-EXIT
+125240     IF H-KPI-INDEX               NOT = ZERO
+125250     THEN
+125260       ADD C-1 TO KPI-T-ANZ-FREIZUGEBEN (H-KPI-INDEX)
+125270     END-IF
+125280     .
+125290 2220-POSTEN-FREIG-ZAEHLEN-1002.
+125300 2220-POSTEN-FREIG-ZAEHLEN-EXIT.
+125310     EXIT.
+125320/---------------------------------------------------------------*
+125330* Kennzahlen-Tabelleneintrag zum Fachbereich des aktuellen      *
+125340* Postens suchen, bei Nichtvorhandensein neu anlegen            *
+125350*---------------------------------------------------------------*
+125400 2300-KPI-EINTRAG-SUCHEN SECTION.
+125410 2300-KPI-EINTRAG-SUCHEN-1001.
+125420     MOVE ZERO                    TO H-KPI-INDEX
+125430     SET KPI-N-GEFUNDEN           TO TRUE
+125440     PERFORM 2310-KPI-EINTRAG-PRUEFEN
+125450            THRU 2310-KPI-EINTRAG-PRUEFEN-EXIT
+125460            VARYING H-KPI-SUCH-INDEX FROM 1 BY 1
+125480            UNTIL H-KPI-SUCH-INDEX > H-KPI-ANZAHL
+125490               OR KPI-GEFUNDEN
+125510     IF KPI-N-GEFUNDEN
+125520        AND H-KPI-ANZAHL          < C-MAX-FACHBEREICHE
+125530     THEN
+125540       ADD C-1 TO H-KPI-ANZAHL
+125550       MOVE H-KPI-ANZAHL          TO H-KPI-INDEX
+125560       MOVE KAO5OF2-APO-FACHBEREICH (H-INDEX)
+125570         TO KPI-T-FACHBEREICH (H-KPI-INDEX)
+125580       MOVE ZERO                  TO KPI-T-ANZ-OFFEN (H-KPI-INDEX)
+125590       MOVE ZERO
+125600         TO KPI-T-SUMME-ALTER-TAGE (H-KPI-INDEX)
+125610       MOVE ZERO
+125620         TO KPI-T-ANZ-FREIZUGEBEN (H-KPI-INDEX)
+125630     END-IF
+125640     .
+125650 2300-KPI-EINTRAG-SUCHEN-1002.
+125660 2300-KPI-EINTRAG-SUCHEN-EXIT.
+125670     EXIT.
+125680/---------------------------------------------------------------*
+125690* Einen Tabellenplatz auf uebereinstimmenden Fachbereich pruefen*
+125700*---------------------------------------------------------------*
+125710 2310-KPI-EINTRAG-PRUEFEN SECTION.
+125720 2310-KPI-EINTRAG-PRUEFEN-1001.
+125730     IF KPI-T-FACHBEREICH (H-KPI-SUCH-INDEX)
+125740        = KAO5OF2-APO-FACHBEREICH (H-INDEX)
+125750     THEN
+125760       SET KPI-GEFUNDEN           TO TRUE
+125770       MOVE H-KPI-SUCH-INDEX      TO H-KPI-INDEX
+125780     END-IF
+125790     .
+125800 2310-KPI-EINTRAG-PRUEFEN-1002.
+125810 2310-KPI-EINTRAG-PRUEFEN-EXIT.
+125820     EXIT.
+125830/---------------------------------------------------------------*
+125840* Ausgabe: je Fachbereich eine Kennzahlenzeile schreiben        *
+125850*---------------------------------------------------------------*
+125900 8000-AUSGABE SECTION.
+125910 8000-AUSGABE-1001.
+125920     PERFORM 8100-KPI-ZEILE-SCHREIBEN
+125930            THRU 8100-KPI-ZEILE-SCHREIBEN-EXIT
+125940            VARYING H-KPI-INDEX FROM 1 BY 1
+125950            UNTIL H-KPI-INDEX > H-KPI-ANZAHL
+125960     .
+125970 8000-AUSGABE-1002.
+125980 8000-AUSGABE-EXIT.
+125990     EXIT.
+126000/---------------------------------------------------------------*
+126010* Kennzahlenzeile eines Fachbereichs aufbereiten und schreiben  *
+126020*---------------------------------------------------------------*
+126100 8100-KPI-ZEILE-SCHREIBEN SECTION.
+126110 8100-KPI-ZEILE-SCHREIBEN-1001.
+126120     IF KPI-T-ANZ-OFFEN (H-KPI-INDEX) > ZERO
+126130     THEN
+126140       COMPUTE H-ALTER-DURCHSCHNITT ROUNDED =
+126150             KPI-T-SUMME-ALTER-TAGE (H-KPI-INDEX)
+126160                                  / KPI-T-ANZ-OFFEN (H-KPI-INDEX)
+126170     ELSE
+126180       MOVE ZERO                  TO H-ALTER-DURCHSCHNITT
+126190     END-IF
+126200     MOVE H-LAUFDATUM             TO KPI-D-LAUFDATUM
+126210     MOVE KPI-T-FACHBEREICH (H-KPI-INDEX) TO KPI-D-FACHBEREICH
+126220     MOVE KPI-T-ANZ-OFFEN (H-KPI-INDEX) TO KPI-D-ANZ-OFFEN
+126230     MOVE H-ALTER-DURCHSCHNITT    TO KPI-D-ALTER-DURCHSCHNITT
+126240     MOVE KPI-T-ANZ-FREIZUGEBEN (H-KPI-INDEX)
+126250                                  TO KPI-D-ANZ-FREIZUGEBEN
+126260     MOVE KPI-DETAIL              TO KPI-DRUCKZEILE
+126270     WRITE KPI-DRUCKZEILE
+126280     .
+126290 8100-KPI-ZEILE-SCHREIBEN-1002.
+126300 8100-KPI-ZEILE-SCHREIBEN-EXIT.
+126310     EXIT.
+134800/---------------------------------------------------------------*
+134900* Programmende                                                  *
+135000*---------------------------------------------------------------*
+135100 9999-EXIT SECTION.
+135200 9999-EXIT-1001.
+135300     CLOSE KPIAUS
+135400     .
+135500 9999-EXIT-1002.
+135550 9999-EXIT-EXIT.
+135600     EXIT.
