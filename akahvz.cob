@@ -0,0 +1,322 @@
+000010* ELEMENTKOPF-COBOL-SOURCE ********************************%*
+000100*@CR                                                              CCC
+000150* COPYRIGHT (C) 2018                                              CCC
+000151* Fidelity National Information Services, Inc. and/or its         CCC
+000152* subsidiaries - All Rights Reserved worldwide.                   CCC
+000153* This document is protected under the trade secret and           CCC
+000154* copyright laws as the property of Fidelity National             CCC
+000155* Information Services, Inc. and/or its subsidiaries.             CCC
+000156* Copying, reproduction or distribution should be limited         CCC
+000157* and only to employees with a ( need to know )                   CCC
+000158* to do their job. Any disclosure of this document                CCC
+000159* to third parties is strictly prohibited.                        CCC
+000160*@CR
+000160*
+000160* ELEMENTIDENTIFIKATION :
+000160* -----------------------
+000160*
+000160*@a_element_info
+000160*@Titel         : Hochvolumen-Zugriffsschicht Abstimmpositionen
+000160*@Elementname   : akahvz.cob
+000160*@Elementtyp    : cob
+000160*@Version       : k151-00001
+000160*@Produkt       : ak
+000160*@Liefertiefe   : nur_lesen
+000160*@Kategorie     : sao
+000160*@BatchDialog   : beides
+000160*@Pruefe_aekz   : j
+000160*@e_element_info
+000160*
+001000*@Title        : Hochvolumen-Zugriffsschicht AKAHVZ            *
+001100* Verfasser    : Sabine Hartl                               *
+001200* Erstelldatum : 18.02.2024                                 *
+001400*                                                           *
+001500*@A-ELEMENTBESCHREIBUNG                                     *
+001600* Modul-Beschreibung:                                       *
+001700* ------------------                                        *
+001800* Jeder KORDOBA Auftrag dieses Moduls erreicht seine Daten     *
+001900* ausschliesslich ueber die generische Zugriffsschicht CGSDZS  *
+002000* bzw. CGSTAB/CGSAUF. Fuer als hochvolumig gekennzeichnete       *
+002100* Abstimmkreise (KA0AKRS-HOCHVOLUMEN-KZ = "J" auf KA000AKRS)     *
+002200* stellt AKAHVZ stattdessen eine eigene indizierte Datei          *
+002300* BKAAPHV bereit, deren Schluessel unmittelbar auf die            *
+002400* Suchkriterien zugeschnitten ist, die bei grossen Bestaenden     *
+002500* am haeufigsten benoetigt werden: Abstimmkreis-Nummer + Status   *
+002600* + Buchungstag (+ eine laufende Nummer, um mehrere Buchungen     *
+002700* je Abstimmkreis/Status/Tag eindeutig zu halten). Die Neuanlage  *
+002800* in KKA4AP und die Suche in AKAC5AL rufen AKAHVZ anstelle von     *
+002900* CGSDZS bzw. CGSAUF/AKA5OF auf, sobald der betroffene              *
+003000* Abstimmkreis als hochvolumig markiert ist - fuer alle anderen    *
+003100* Abstimmkreise sowie fuer alle uebrigen Zugriffsarten (Aende-      *
+003200* rung, Schliessung, Loeschung) bleibt der bisherige Weg unver-      *
+003300* aendert, da diese den Status - Bestandteil des BKAAPHV-           *
+003400* Schluessels - mit veraendern wuerden. Die Zuordnung               *
+003500* "hochvolumig oder nicht" wird von den Aufrufern selbst            *
+003600* anhand von KA000AKRS ermittelt; AKAHVZ kennt nur noch den         *
+003700* Datensatz und die Zugriffsfunktion.                              *
+003500*                                                           *
+003600* Funktionen (HVZ-FUNKTION):                                *
+003700* LESEN     - Datensatz zu HVZ-SCHLUESSEL lesen (random)    *
+003800* SCHREIBEN - Neuanlage eines Datensatzes                   *
+003900* AENDERN   - Aktualisierung eines vorhandenen Datensatzes  *
+004000* LOESCHEN  - Loeschen eines Datensatzes zu HVZ-SCHLUESSEL   *
+004100* SUCHEN    - Browse ueber HVZ-SUCH-KRITERIUM (AK-Nummer     *
+004200*             Pflicht, Status/Buchungstagsbereich optional), *
+004300*             liefert HVZ-TREFFERLISTE (max. 50 Eintraege)   *
+004400*@E-ELEMENTBESCHREIBUNG                                     *
+004500*                                                           *
+004600*@A-COBOL-COPY                                              *
+004700* Benoetigte COBOL-Copies:                                  *
+004800* CKAHVZS    : SATZBESCHREIBUNG BKAAPHV                     *
+004900* CKAHVZE    : SUCHKRITERIUM/TREFFERLISTE/RUECKGABE          *
+005000*@E-COBOL-COPY                                              *
+005100*                                                           *
+090000* AENDERUNGSPROTOKOLL:                                      *
+090050* --------------------                                      *
+090051* D01 R48565                                                *     D01
+090052*     Neuanlage - alternative indizierte Dateiablage BKAAPHV *     D01
+090053*     fuer hochvolumige Abstimmkreise, transparent aus        *     D01
+090054*     KKA4AP/AKAC5AL angesteuert.                             *     D01
+090055*     Datum: 18.02.2024                          NKZ: HRT   *     D01
+090056*                                                           *     D01
+100000* ENDE ELEMENTKOPF ******************************************
+100100/
+100200 IDENTIFICATION DIVISION.
+100300 PROGRAM-ID. AKAHVZ.
+100400 ENVIRONMENT DIVISION.
+100500 CONFIGURATION SECTION.
+100600 SPECIAL-NAMES.
+100700     DECIMAL-POINT                IS COMMA.
+100800 INPUT-OUTPUT SECTION.
+100900 FILE-CONTROL.
+101000     SELECT BKAAPHV               ASSIGN TO "BKAAPHV"
+101100                                  ORGANIZATION IS INDEXED
+101200                                  ACCESS MODE IS DYNAMIC
+101300                                  RECORD KEY IS HVZ-DS-SCHLUESSEL
+101400                                  FILE STATUS IS H-HVZ-FILE-STATUS.
+101500 DATA DIVISION.
+101600 FILE SECTION.
+101700 FD  BKAAPHV.
+101800 01  HVZ-DS-SATZ.
+101900     05  HVZ-DS-SCHLUESSEL.
+102000         10  HVZ-DS-AK-NUMMER         PIC 9(005).
+102100         10  HVZ-DS-STATUS            PIC 9(001).
+102200         10  HVZ-DS-BUCHUNGSTAG       PIC 9(008).
+102300         10  HVZ-DS-LFD-NR            PIC 9(009).
+102400     05  HVZ-DS-HERKUNFT              PIC X(002).
+102500     05  HVZ-DS-KONTO-ID-ABSTIMM      PIC X(020).
+102600     05  HVZ-DS-VALUTA                PIC 9(008).
+102700     05  HVZ-DS-BETRAG                PIC S9(013)V9(02).
+102800     05  HVZ-DS-WAEHRUNG              PIC X(003).
+102900     05  HVZ-DS-SCHLIESSUNGSNUMMER    PIC 9(009).
+103000     05  HVZ-DS-SCHLIESSUNGSART       PIC X(002).
+103100     05  HVZ-DS-USER-SCHLIESS         PIC X(008).
+103200     05  HVZ-DS-TIMESTAMP-SCHLIESS    PIC X(026).
+103300     05  HVZ-DS-BEMERKUNG             PIC X(060).
+103400 WORKING-STORAGE SECTION.
+103500 01  VERS-INF.
+103600     05  FILLER PIC X(13) VALUE "ELEM=akahvz  ".
+103700     05  FILLER PIC X(15) VALUE "VERS=k151-00001".
+103800 01  GS-KONSTANTEN.
+103900     20 C-HVZ-LESEN                PIC X(009) VALUE "LESEN".
+104000     20 C-HVZ-SCHREIBEN            PIC X(009) VALUE "SCHREIBEN".
+104100     20 C-HVZ-AENDERN              PIC X(009) VALUE "AENDERN".
+104200     20 C-HVZ-LOESCHEN             PIC X(009) VALUE "LOESCHEN".
+104300     20 C-HVZ-SUCHEN               PIC X(009) VALUE "SUCHEN".
+104400     20 C-1                        PIC 9(004) COMP-5 VALUE 1.
+104500     20 C-MAX-TREFFER              PIC 9(003) VALUE 50.
+104600 01  H-HVZ-FILE-STATUS             PIC X(002).
+104700 01  H-DATEI-OFFEN-KZ              PIC X(001) VALUE "N".
+104800     88 DATEI-OFFEN                VALUE "J".
+104900     88 DATEI-N-OFFEN              VALUE "N".
+105300/---------------------------------------------------------------*
+105400* Aufrufschnittstelle                                           *
+105500*---------------------------------------------------------------*
+105700 LINKAGE SECTION.
+105800 01 HVZ-FUNKTION                   PIC X(008).
+105900 COPY CKAHVZS.
+106000 COPY CKAHVZE.
+106100/
+106200 PROCEDURE DIVISION
+106300     USING HVZ-FUNKTION
+106400           HVZ-SATZ
+106500           HVZ-SUCH-KRITERIUM
+106600           HVZ-TREFFERLISTE
+106700           HVZ-RUECKGABE
+106800           .
+106900/---------------------------------------------------------------*
+107000* Steuerung                                                     *
+107100*---------------------------------------------------------------*
+107200 STEUER-AKAHVZ SECTION.
+107300 STEUER-AKAHVZ-1001.
+107400     MOVE ZERO                    TO HVZ-GEWICHT
+107500     OPEN I-O                     BKAAPHV
+107600     SET DATEI-OFFEN              TO TRUE
+107700     EVALUATE HVZ-FUNKTION
+107800     WHEN C-HVZ-LESEN
+107900       PERFORM HVZ-LESEN          THRU HVZ-LESEN-EXIT
+108000     WHEN C-HVZ-SCHREIBEN
+108100       PERFORM HVZ-SCHREIBEN      THRU HVZ-SCHREIBEN-EXIT
+108200     WHEN C-HVZ-AENDERN
+108300       PERFORM HVZ-AENDERN        THRU HVZ-AENDERN-EXIT
+108400     WHEN C-HVZ-LOESCHEN
+108500       PERFORM HVZ-LOESCHEN       THRU HVZ-LOESCHEN-EXIT
+108600     WHEN C-HVZ-SUCHEN
+108700       PERFORM HVZ-SUCHEN         THRU HVZ-SUCHEN-EXIT
+108800     WHEN OTHER
+108900       SET HVZ-GEW-FEHLER         TO TRUE
+109000     END-EVALUATE
+109100     CLOSE                        BKAAPHV
+109200     SET DATEI-N-OFFEN            TO TRUE
+109300     .
+109400 STEUER-AKAHVZ-1002.
+109500     EXIT PROGRAM.
+109600/---------------------------------------------------------------*
+109700* Datensatz zu HVZ-SCHLUESSEL lesen (random)                    *
+109800*---------------------------------------------------------------*
+109900 HVZ-LESEN SECTION.
+110000 HVZ-LESEN-1001.
+110100     MOVE HVZ-SCHLUESSEL          TO HVZ-DS-SCHLUESSEL
+110200     READ BKAAPHV
+110300       INVALID KEY
+110400         SET HVZ-GEW-N-GEFUNDEN   TO TRUE
+110500       NOT INVALID KEY
+110600         SET HVZ-GEW-OK           TO TRUE
+110700         MOVE HVZ-DS-SATZ         TO HVZ-SATZ
+110800     END-READ
+110900     .
+111000 HVZ-LESEN-1002.
+111100 HVZ-LESEN-EXIT.
+111200     EXIT.
+111300/---------------------------------------------------------------*
+111400* Neuanlage eines Datensatzes                                   *
+111500*---------------------------------------------------------------*
+111600 HVZ-SCHREIBEN SECTION.
+111700 HVZ-SCHREIBEN-1001.
+111800     MOVE HVZ-SATZ                TO HVZ-DS-SATZ
+111900     WRITE HVZ-DS-SATZ
+112000       INVALID KEY
+112100         SET HVZ-GEW-FEHLER       TO TRUE
+112200       NOT INVALID KEY
+112300         SET HVZ-GEW-OK           TO TRUE
+112400     END-WRITE
+112500     .
+112600 HVZ-SCHREIBEN-1002.
+112700 HVZ-SCHREIBEN-EXIT.
+112800     EXIT.
+112900/---------------------------------------------------------------*
+113000* Aktualisierung eines vorhandenen Datensatzes                  *
+113100*---------------------------------------------------------------*
+113200 HVZ-AENDERN SECTION.
+113300 HVZ-AENDERN-1001.
+113400     MOVE HVZ-SATZ                TO HVZ-DS-SATZ
+113500     REWRITE HVZ-DS-SATZ
+113600       INVALID KEY
+113700         SET HVZ-GEW-FEHLER       TO TRUE
+113800       NOT INVALID KEY
+113900         SET HVZ-GEW-OK           TO TRUE
+114000     END-REWRITE
+114100     .
+114200 HVZ-AENDERN-1002.
+114300 HVZ-AENDERN-EXIT.
+114400     EXIT.
+114500/---------------------------------------------------------------*
+114600* Loeschen eines Datensatzes zu HVZ-SCHLUESSEL                  *
+114700*---------------------------------------------------------------*
+114800 HVZ-LOESCHEN SECTION.
+114900 HVZ-LOESCHEN-1001.
+115000     MOVE HVZ-SCHLUESSEL          TO HVZ-DS-SCHLUESSEL
+115100     DELETE BKAAPHV RECORD
+115200       INVALID KEY
+115300         SET HVZ-GEW-FEHLER       TO TRUE
+115400       NOT INVALID KEY
+115500         SET HVZ-GEW-OK           TO TRUE
+115600     END-DELETE
+115700     .
+115800 HVZ-LOESCHEN-1002.
+115900 HVZ-LOESCHEN-EXIT.
+116000     EXIT.
+116100/---------------------------------------------------------------*
+116200* Browse ueber HVZ-SUCH-KRITERIUM, liefert HVZ-TREFFERLISTE     *
+116300*---------------------------------------------------------------*
+116400 HVZ-SUCHEN SECTION.
+116500 HVZ-SUCHEN-1001.
+116600     MOVE ZERO                    TO HVZ-ANZ-TREFFER
+116700     MOVE HVZ-SK-AK-NUMMER        TO HVZ-DS-AK-NUMMER
+116800     MOVE ZERO                    TO HVZ-DS-STATUS
+116900                                     HVZ-DS-BUCHUNGSTAG
+117000                                     HVZ-DS-LFD-NR
+117100     START BKAAPHV KEY IS NOT LESS THAN HVZ-DS-SCHLUESSEL
+117200       INVALID KEY
+117300         SET HVZ-GEW-N-GEFUNDEN   TO TRUE
+117400       NOT INVALID KEY
+117500         SET HVZ-GEW-OK           TO TRUE
+117600     END-START
+117700     IF HVZ-GEW-OK
+117800     THEN
+117900       PERFORM HVZ-NAECHSTEN-LESEN
+118000                                  THRU HVZ-NAECHSTEN-LESEN-EXIT
+118100       PERFORM HVZ-TREFFER-PRUEFEN
+118200                                  THRU HVZ-TREFFER-PRUEFEN-EXIT
+118300              UNTIL HVZ-GEW-N-GEFUNDEN
+118400                 OR HVZ-DS-AK-NUMMER NOT = HVZ-SK-AK-NUMMER
+118500                 OR HVZ-ANZ-TREFFER > C-MAX-TREFFER
+118600       SET HVZ-GEW-OK             TO TRUE
+118700     END-IF
+118800     .
+118900 HVZ-SUCHEN-1002.
+119000 HVZ-SUCHEN-EXIT.
+119100     EXIT.
+119200/---------------------------------------------------------------*
+119300* Einen Treffer pruefen und uebernehmen, naechsten Satz lesen   *
+119400*---------------------------------------------------------------*
+119500 HVZ-TREFFER-PRUEFEN SECTION.
+119600 HVZ-TREFFER-PRUEFEN-1001.
+119700     IF (HVZ-SK-STATUS-ALLE OR HVZ-DS-STATUS = HVZ-SK-STATUS)
+119800        AND HVZ-DS-BUCHUNGSTAG    >= HVZ-SK-BUCHUNGSTAG-VON
+119900        AND HVZ-DS-BUCHUNGSTAG    <= HVZ-SK-BUCHUNGSTAG-BIS
+120000     THEN
+120100       ADD C-1                    TO HVZ-ANZ-TREFFER
+120200       MOVE HVZ-DS-SCHLUESSEL     TO HVZ-T-SCHLUESSEL
+120300                                     (HVZ-ANZ-TREFFER)
+120400       MOVE HVZ-DS-HERKUNFT       TO HVZ-T-HERKUNFT
+120500                                     (HVZ-ANZ-TREFFER)
+120600       MOVE HVZ-DS-KONTO-ID-ABSTIMM
+120700                                  TO HVZ-T-KONTO-ID-ABSTIMM
+120800                                     (HVZ-ANZ-TREFFER)
+120900       MOVE HVZ-DS-VALUTA         TO HVZ-T-VALUTA
+121000                                     (HVZ-ANZ-TREFFER)
+121100       MOVE HVZ-DS-BETRAG         TO HVZ-T-BETRAG
+121200                                     (HVZ-ANZ-TREFFER)
+121300       MOVE HVZ-DS-WAEHRUNG       TO HVZ-T-WAEHRUNG
+121400                                     (HVZ-ANZ-TREFFER)
+121500       MOVE HVZ-DS-SCHLIESSUNGSNUMMER
+121600                                  TO HVZ-T-SCHLIESSUNGSNUMMER
+121700                                     (HVZ-ANZ-TREFFER)
+121800       MOVE HVZ-DS-BEMERKUNG      TO HVZ-T-BEMERKUNG
+121900                                     (HVZ-ANZ-TREFFER)
+122000     END-IF
+122100     IF HVZ-ANZ-TREFFER           <= C-MAX-TREFFER
+122200     THEN
+122300       PERFORM HVZ-NAECHSTEN-LESEN
+122400                                  THRU HVZ-NAECHSTEN-LESEN-EXIT
+122500     END-IF
+122600     .
+122700 HVZ-TREFFER-PRUEFEN-1002.
+122800 HVZ-TREFFER-PRUEFEN-EXIT.
+122900     EXIT.
+123000/---------------------------------------------------------------*
+123100* Naechsten Satz sequentiell lesen                              *
+123200*---------------------------------------------------------------*
+123300 HVZ-NAECHSTEN-LESEN SECTION.
+123400 HVZ-NAECHSTEN-LESEN-1001.
+123500     READ BKAAPHV NEXT RECORD
+123600       AT END
+123700         SET HVZ-GEW-N-GEFUNDEN   TO TRUE
+123800       NOT AT END
+123900         CONTINUE
+124000     END-READ
+124100     .
+124200 HVZ-NAECHSTEN-LESEN-1002.
+124300 HVZ-NAECHSTEN-LESEN-EXIT.
+124400     EXIT.
