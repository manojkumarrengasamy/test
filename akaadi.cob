@@ -139,7 +139,42 @@ sdfdfdsfsd000000* ELEMENTKOPF-COBOL-SOURCE ********************************%*
 090061*     Erweiterungen wegen Projekt WP-Stückeabstimmung       *     E01
 090062*     (bzgl. KA_TABLE_SCH, KA000AKKTO und KA000AKRS).       *     E01
 090063*     Datum: 08.12.2014                            NKZ: SUM *     E01
+090064*                                                           *     D03
+090065* D03 R82127                                                *     D03
+090066*     Auto-Match-Toleranz je Abstimmkreis (KAO0AKR-DIFF-    *     D03
+090067*     TOLER-AUTO): liegt die Restdifferenz einer manuell    *     D03
+090068*     abgestimmten Postengruppe innerhalb dieser (engeren)  *     D03
+090069*     Toleranz, wird die Schliessung ohne 4-Augen-Prinzip   *     D03
+090070*     direkt auf "geschlossen" gesetzt.                     *     D03
+090071*     Datum: 14.09.2016                          NKZ: DNK   *     D03
+090072*                                                           *     D03
 090064*                                                           *     E01
+090073* D06 R63515                                                *     D06
+090074*     Abschluss des mit E01/R77134 begonnenen Projekts       *     D06
+090075*     WP-Stueckeabstimmung: Stueckzahl (KAI4AP1-APO-          *     D06
+090076*     STUECKZAHL) wird wie der Nennwert durchgereicht und bei *     D06
+090077*     Abstimmkreisen vom AK-TYP "WP" zusaetzlich zur          *     D06
+090078*     Betragssumme auch die Stueckzahlsumme auf Null geprueft,*     D06
+090079*     bevor eine Schliessung angelegt werden darf.            *     D06
+090080*     Datum: 21.03.2017                          NKZ: RSC     *     D06
+090081*                                                           *     D06
+090082* D07 R73206                                                *     D07
+090083*     Schliessungsgruende (KA00AKSG): KAIADI1-BEMERKUNG darf     D07
+090084*     mit einem vierstelligen Code gefolgt von ":" beginnen;     D07
+090085*     ist ein Code angegeben, wird er gegen KA00AKSG geprueft    D07
+090086*     (PRUEFEN-SCHLIESSGRUND), bevor die Schliessung angelegt    D07
+090087*     werden darf.                                               D07
+090088*     Datum: 12.05.2017                          NKZ: OBR        D07
+090089*                                                           *     D07
+090090* D16 R46483                                                *     D16
+090091*     Vorschlagsmodus (Funktion 01-STD-VORSCHLAG-DIA): ermittelt *     D16
+090092*     zu den offenen Abstimmpositionen Vorschlagspaarungen,      *     D16
+090093*     bewertet nach Uebereinstimmung von Betrag (inkl. Auto-     *     D16
+090094*     Match-Toleranz), Valuta und Primanota, damit der Anwender  *     D16
+090095*     im Dialog nicht mehr manuell durch bis zu 200 Positionen   *     D16
+090096*     nach dem Gegenstueck suchen muss (s. CKAOADI3).            *     D16
+090097*     Datum: 09.09.2017                            NKZ: FNK     *     D16
+090098*                                                           *     D16
       * This Version has been modified to meet KOJAK requirements       CCC
       * at March 1st 2017                                               CCC
 100000* ENDE ELEMENTKOPF ****************************************%*
@@ -196,6 +231,10 @@ sdfdfdsfsd000000* ELEMENTKOPF-COBOL-SOURCE ********************************%*
 103700    05 C-OBJEKT-KA4203            PIC X(006) VALUE "KA4203".
 103800    05 C-OBJEKT-KA4205            PIC X(006) VALUE "KA4205".
 103900    05 C-OBJEKT-KA4206            PIC X(006) VALUE "KA4206".
+103950    05 C-OBJEKT-KA4207            PIC X(006) VALUE "KA4207".             D05
+    05 C-OBJEKT-KA4875            PIC X(006) VALUE "KA4875".             D06
+    05 C-OBJEKT-KA4876            PIC X(006) VALUE "KA4876".             D06
+    05 C-OBJEKT-KA4880            PIC X(006) VALUE "KA4880".             D07
 104000    05 C-OBJEKT-KA4801            PIC X(006) VALUE "KA4801".
 104100    05 C-OBJEKT-KA5002            PIC X(006) VALUE "KA5002".
 104200    05 C-OBJEKT-KA5003            PIC X(006) VALUE "KA5003".
@@ -206,6 +245,8 @@ sdfdfdsfsd000000* ELEMENTKOPF-COBOL-SOURCE ********************************%*
 104700 01 KONSTANTE-AKAADI.
 104800    05 C-01-STD-ABS-DIA           PIC X(040) VALUE
 104900                                  "01-STD-ABS-DIA".
+104910    05 C-01-STD-VORSCHLAG-DIA     PIC X(040) VALUE                D16
+104920                                  "01-STD-VORSCHLAG-DIA".         D16
 105000    05 C-01-INT-ABS-IMP-V-ANF     PIC X(040)
 105100                                  VALUE "01-INT-ABS-IMP-V-ANF".
 105200    05 C-01-INT-ABS-IMP-V-APO     PIC X(040)
@@ -226,6 +267,8 @@ sdfdfdsfsd000000* ELEMENTKOPF-COBOL-SOURCE ********************************%*
       *                                                                 E01
           05 C-SCHLIESSQUALI-GU         PIC X(001) VALUE " ".           E01
           05 C-GELDKTO-UMSATZ-ABSTIMM   PIC X(002) VALUE "GU".          E01
+      *    Abstimmkreistyp Wertpapier (WP-Stueckeabstimmung)            D06
+          05 C-AK-TYP-WERTPAPIER        PIC X(002) VALUE "WP".          D06
 106700    05 C-BEMERK-OFFEN             PIC X(080) VALUE
 106800        "offener Ausgleichsposten".
 106900    05 C-BEMERK-GESCHL            PIC X(080) VALUE
@@ -266,6 +309,8 @@ sdfdfdsfsd000000* ELEMENTKOPF-COBOL-SOURCE ********************************%*
 110400     05 C-TAB-ANM-DAT-LESEN       PIC X(040) VALUE
 110500                                  "ANM-DAT-LESEN".
 110600     05 C-OBJEKT-TAB-KA01AKRS     PIC X(009) VALUE "KA01AKRS".    E01
+110650     05 C-OBJEKT-TAB-KA00AKRG     PIC X(009) VALUE "KA00AKRG".    D05
+110660     05 C-OBJEKT-TAB-KA00AKSG     PIC X(009) VALUE "KA00AKSG".    D07
 110700     05 C-OBJEKT-TAB-AKKTO        PIC X(020) VALUE "KA00AKKTO".
 110800/
 110900*---------------------------------------------------------------*
@@ -354,6 +399,26 @@ sdfdfdsfsd000000* ELEMENTKOPF-COBOL-SOURCE ********************************%*
 119200     05 H-MERK-SCHLIESSUNGSART    PIC X(001).
 119300     05 H-MERK-SCHLIESSUNG-STATUS PIC X(001).
 119400     05 H-MERK-SCHLIESSUNG-BEMERK PIC X(080).
+119401*    Toleranz fuer automatische Schliessung (Auto-Match)    D03
+119402     05 H-MERK-DIFF-TOLER-AUTO    PIC S9(011)V99 COMP-3.    D03
+119410*    Abstimmkreistyp u. Matching-Regeln (konfigurierbar je Typ)  D05
+119420     05 H-MERK-AK-TYP             PIC X(002).                     D05
+119430     05 H-REGEL-VALUTA-PFLICHT    PIC X(001).                     D05
+119431        88 REGEL-VALUTA-PFLICHT-JA    VALUE "J".                  D05
+119440     05 H-REGEL-ISIN-PFLICHT      PIC X(001).                     D05
+119441        88 REGEL-ISIN-PFLICHT-JA      VALUE "J".                  D05
+119450     05 H-REGEL-PRIMANOTA-PFLICHT PIC X(001).                     D05
+119451        88 REGEL-PRIMANOTA-PFLICHT-JA VALUE "J".                  D05
+119460     05 H-MERK-1-VALUTA           PIC 9(008).                     D05
+119470     05 H-MERK-1-ISIN             PIC X(012).                     D05
+119480     05 H-MERK-1-PRIMANOTA        PIC 9(005).                     D05
+119481*    Stueckzahlsumme fuer WP-Stueckeabstimmung (AK-TYP "WP")      D06
+119482     05 H-MERK-STUECKZAHLSUMME    PIC S9(013) COMP-3.             D06
+119483*    Schliessungsgrund-Code, als fuehrendes Token "<code>:"       D07
+119484*    aus KAIADI1-BEMERKUNG entnommen (siehe PRUEFEN-SCHLIESS-     D07
+119485*    GRUND); SPACE, wenn kein Code angegeben wurde.               D07
+119486     05 H-MERK-SCHLIESSGRUND-CODE PIC X(004).                     D07
+119487     05 H-MERK-TRENNER-POS        PIC 9(003) COMP-3.              D07
 119500*
 119600     05 H-BER-ABST-OHNE-FREI      PIC X(001).
 119700     05 H-BER-ABST-MIT-FREI       PIC X(001).
@@ -447,6 +512,16 @@ sdfdfdsfsd000000* ELEMENTKOPF-COBOL-SOURCE ********************************%*
 128500*---------------------------------------------------------------*
 128600 COPY CKAI0AKR.
 128700 COPY CKAO0AKR.
+128750/---------------------------------------------------------------*  D05
+128760* Tabelle Matching-Regeln je Abstimmkreistyp                    *  D05
+128770*---------------------------------------------------------------*  D05
+128780 COPY CKAI0AKG.                                                    D05
+128790 COPY CKAO0AKG.                                                    D05
+128792/---------------------------------------------------------------*  D07
+128794* Tabelle Schliessungsgruende                                    D07
+128796*---------------------------------------------------------------*  D07
+128798 COPY CKAI0AKH.                                                    D07
+128799 COPY CKAO0AKH.                                                    D07
 128800/---------------------------------------------------------------*
 128900* Tabelle Abstimmkreiskonto                                     *
 129000*---------------------------------------------------------------*
@@ -465,9 +540,39 @@ sdfdfdsfsd000000* ELEMENTKOPF-COBOL-SOURCE ********************************%*
 130300     05 H-FUNKTION-REST           PIC X(020).
 130400 01 H-DIFFERENZ-ABDRUCKBAR        PIC ZZZZZZZZZZZ9,9(003).
 130500 01 DUMMY                         PIC X(001).
+130510*   Kennzeichen: Sprache der Meldungstexte (aus Anmeldedaten)     D04
+130520 01 H-SPRACHE-KZ                  PIC X(001).                     D04
+130530    88 SPRACHE-DEUTSCH            VALUE "D".                      D04
+130540    88 SPRACHE-ENGLISCH           VALUE "E".                      D04
 130600 COPY CKAHADI.
-130700 COPY CBKAAPO.
-130800 COPY CKAIAPO.
+130610*   Je Position gemerkte Matching-Felder (Valuta/ISIN/Primanota) D05
+130620*   fuer die Pflichtfeld-Pruefung ueber alle Positionen hinweg   D05
+130630 01 H-MATCH-TAB.                                                  D05
+130640    05 H-MATCH-EINTRAG OCCURS 200.                                D05
+130650       10 H-MATCH-VALUTA          PIC 9(008).                     D05
+130660       10 H-MATCH-ISIN            PIC X(012).                     D05
+130670       10 H-MATCH-PRIMANOTA       PIC 9(005).                     D05
+130680*      Betrag/Status je Position - fuer VERARB-VORSCHLAG-DIA's  D16
+130682*      Ermittlung der Vorschlagsguete (siehe unten)             D16
+130684       10 H-MATCH-BETRAG          PIC S9(015)V9(003).             D16
+130686       10 H-MATCH-STATUS          PIC 9(001).                     D16
+130688*   Hilfsfelder fuer VERARB-VORSCHLAG-DIA (Ermittlung und       D16
+130690*   Einordnen der Vorschlagspaarungen nach Guete)               D16
+130692 01 H-VORSCHLAG-HILFSFELDER.                                      D16
+130694    05 H-VORSCHLAG-I              PIC 9(003).                     D16
+130696    05 H-VORSCHLAG-I-MAX          PIC 9(003).                     D16
+130698    05 H-VORSCHLAG-J              PIC 9(003).                     D16
+130700    05 H-VORSCHLAG-J-START        PIC 9(003).                     D16
+130702    05 H-VORSCHLAG-BESTPOS        PIC 9(003).                     D16
+130704    05 H-VORSCHLAG-GUETE          PIC 9(003).                     D16
+130706    05 H-VORSCHLAG-BETRAGSDIFF    PIC S9(015)V9(003).             D16
+130708    05 H-VORSCHLAG-TAUSCH-EINTRAG.                                D16
+130710       10 H-VORSCHLAG-T-POS-1     PIC 9(003).                     D16
+130712       10 H-VORSCHLAG-T-POS-2     PIC 9(003).                     D16
+130714       10 H-VORSCHLAG-T-GUETE     PIC 9(003).                     D16
+130716       10 H-VORSCHLAG-T-BETRDIFF  PIC S9(015)V9(003).             D16
+130800 COPY CBKAAPO.
+130850 COPY CKAIAPO.
 130900 COPY CKAOAPO.
 131000/****************************************************************
 131100 LINKAGE SECTION.
@@ -506,6 +611,8 @@ sdfdfdsfsd000000* ELEMENTKOPF-COBOL-SOURCE ********************************%*
 134400 COPY CKAOADI1 REPLACING 01 BY 05, ==(01)== BY ==(01)==.
 134500 01 AUSGABEBEREICH-2 REDEFINES AUSGABEBEREICH.
 134600 COPY CKAOADI2 REPLACING 01 BY 05, ==(01)== BY ==(01)==.
+134610 01 AUSGABEBEREICH-3 REDEFINES AUSGABEBEREICH.                    D16
+134620 COPY CKAOADI3 REPLACING 01 BY 05, ==(01)== BY ==(01)==.          D16
 134700*
 134800 01 DUMMY-2                       PIC X(001).
 134900*---------------------------------------------------------------*
@@ -541,6 +648,8 @@ sdfdfdsfsd000000* ELEMENTKOPF-COBOL-SOURCE ********************************%*
 137100     EVALUATE KAIADI1-FUNKTION
 137200     WHEN C-01-STD-ABS-DIA
 137300       PERFORM VERARB-ABS-DIA
+137310     WHEN C-01-STD-VORSCHLAG-DIA                                  D16
+137320       PERFORM VERARB-VORSCHLAG-DIA                               D16
 137400     WHEN C-01-INT-ABS-IMP-V-ANF
 137500       PERFORM VERARB-IMP-ANF
 137600     WHEN C-01-INT-ABS-IMP-V-APO
@@ -649,6 +758,7 @@ sdfdfdsfsd000000* ELEMENTKOPF-COBOL-SOURCE ********************************%*
 147900*
 148000*    Lesen der Abstimmpositionen
 148100     MOVE ZERO                    TO H-MERK-BETRAGSSUMME
+148110     MOVE ZERO                    TO H-MERK-STUECKZAHLSUMME          D06
 148200     MOVE C-1                     TO H-ZAEHLER-ANZ
 148300*
 148400     PERFORM UNTIL H-ZAEHLER-ANZ  > KAIADI1-IND-LETZT
@@ -673,10 +783,31 @@ sdfdfdsfsd000000* ELEMENTKOPF-COBOL-SOURCE ********************************%*
 150300*
 150400*    zulässige Differenz aus Tabex bestimmen
 150500     PERFORM ERMITTELN-DIFF
+150510*    Matching-Regeln zum Abstimmkreistyp bestimmen und die      D05
+150520*    eingegebenen Positionen dagegen pruefen                    D05
+150530     PERFORM ERMITTELN-MATCH-REGEL                                D05
+150540     PERFORM PRUEFEN-MATCH-REGEL                                  D05
+150550*    bei Abstimmkreisen vom Typ Wertpapier zusaetzlich die      D06
+150560*    Stueckzahlsumme pruefen (WP-Stueckeabstimmung)             D06
+150570     PERFORM PRUEFEN-STUECKZAHL-WP                                D06
+150575*    optional per Kurzcode ausgewaehlten Schliessungsgrund      D07
+150576*    gegen die Tabelle KA00AKSG pruefen                         D07
+150577     PERFORM PRUEFEN-SCHLIESSGRUND                                D07
 150600*    wenn Betragssumme < zulässige Differenz
 150700     MOVE H-MERK-BETRAGSSUMME     TO H-MERK-ABSOLUTBETRAG
 150800     IF H-MERK-ABSOLUTBETRAG      <= H-MERK-DIFF-TOLERIERT
 150900     THEN
+150950*      Liegt die Restdifferenz sogar innerhalb der (i.d.R.  D03
+150960*      engeren) Auto-Match-Toleranz, wird das 4-Augen-      D03
+150970*      Prinzip fuer diese Schliessung nicht verlangt - die  D03
+150980*      Schliessung geht direkt auf "geschlossen".           D03
+150990       IF H-MERK-DIFF-TOLER-AUTO  > ZERO                    D03
+150991          AND H-MERK-ABSOLUTBETRAG                          D03
+150992          <= H-MERK-DIFF-TOLER-AUTO                         D03
+150993       THEN                                                 D03
+150994         MOVE C-STATUS-GESCHLOSSEN                          D03
+150995           TO H-MERK-SCHLIESSUNG-STATUS                     D03
+150996       END-IF                                                D03
 151000*      Schließungssatz anlegen
 151100       MOVE ZERO                  TO H-MERK-SCHLIESSUNGSNUMMER
 151200       MOVE C-SCHLIESSART-MANUELL TO H-MERK-SCHLIESSUNGSART
@@ -928,14 +1059,176 @@ sdfdfdsfsd000000* ELEMENTKOPF-COBOL-SOURCE ********************************%*
 175300       GO TO PROGRAMM-VERLASSEN
 175400     ELSE
 175500       MOVE KAO0AKR-WAEHRUNG-AK   TO H-MERK-WAEHRUNG
+175510       MOVE KAO0AKR-AK-TYP        TO H-MERK-AK-TYP          D05
 175600       MOVE KAO0AKR-DIFF-TOLER-MANU
 175700                                  TO H-MERK-DIFF-TOLERIERT
+175750*      Toleranz fuer automatische Schliessung (Auto-Match)  D03
+175760       MOVE KAO0AKR-DIFF-TOLER-AUTO                         D03
+175770                                  TO H-MERK-DIFF-TOLER-AUTO  D03
 175800       MOVE C-OBJEKT-KA0000       TO GSOVER-RETURNCODE
 175900     END-IF
 176000     .
 176100 ERMITTELN-DIFF-1002.
 176200     EXIT
 176300     .
+176350/---------------------------------------------------------------*  D05
+176360* ERMITTELN-MATCH-REGEL                                          D05
+176370* Liest die Matching-Regeln (Pflichtfelder) zum Abstimmkreistyp  D05
+176380* aus KA00AKRG. Ist fuer den Typ keine Zeile gepflegt, gilt wie  D05
+176390* bisher: keine zusaetzliche Pflichtfeld-Pruefung.               D05
+176400*---------------------------------------------------------------*  D05
+176410 ERMITTELN-MATCH-REGEL SECTION.                                    D05
+176420 ERMITTELN-MATCH-REGEL-1001.                                       D05
+176430     MOVE H-MERK-AK-TYP           TO KAI0AKG-AK-TYP                D05
+176440     CALL "CGSTAB"                                                 D05
+176450     USING                                                        D05
+176460       C-TAB-LESEN-EQUAL                                          D05
+176470       C-KONFIG-ID-KA                                             D05
+176480       C-OBJEKT-TAB-KA00AKRG                                      D05
+176490       GSOVER-VERSTAENDIGUNGSBEREICH                               D05
+176500       KAI0AKG-EINGABEBEREICH                                     D05
+176510       KAO0AKG-AUSGABEBEREICH                                     D05
+176520       GSTTAB-EIN-AUSGABEBEREICH                                  D05
+176530     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT           D05
+176540     THEN                                                         D05
+176550       MOVE KAO0AKG-REGEL-VALUTA-PFL                              D05
+176560                                  TO H-REGEL-VALUTA-PFLICHT       D05
+176570       MOVE KAO0AKG-REGEL-ISIN-PFL                                D05
+176580                                  TO H-REGEL-ISIN-PFLICHT         D05
+176590       MOVE KAO0AKG-REGEL-PRIMANOTA-PFL                           D05
+176600                                  TO H-REGEL-PRIMANOTA-PFLICHT    D05
+176610     ELSE                                                         D05
+176620       MOVE C-N                    TO H-REGEL-VALUTA-PFLICHT      D05
+176630       MOVE C-N                    TO H-REGEL-ISIN-PFLICHT        D05
+176640       MOVE C-N                    TO H-REGEL-PRIMANOTA-PFLICHT   D05
+176650     END-IF                                                       D05
+176660     MOVE C-OBJEKT-KA0000         TO GSOVER-RETURNCODE            D05
+176670     .                                                            D05
+176680 ERMITTELN-MATCH-REGEL-1002.                                      D05
+176690     EXIT                                                         D05
+176700     .                                                            D05
+176710/---------------------------------------------------------------*  D05
+176720* PRUEFEN-MATCH-REGEL                                             D05
+176730* Prueft, ob alle im Dialog zusammengestellten Abstimmpositionen  D05
+176740* in den laut ERMITTELN-MATCH-REGEL geforderten Pflichtfeldern    D05
+176750* mit der ersten Position uebereinstimmen (Betrag/Toleranz wird   D05
+176760* bereits separat in VERARB-ABS-DIA geprueft).                    D05
+176770*---------------------------------------------------------------*  D05
+176780 PRUEFEN-MATCH-REGEL SECTION.                                      D05
+176790 PRUEFEN-MATCH-REGEL-1001.                                         D05
+176800     MOVE H-MATCH-VALUTA (C-1)    TO H-MERK-1-VALUTA               D05
+176810     MOVE H-MATCH-ISIN (C-1)      TO H-MERK-1-ISIN                 D05
+176820     MOVE H-MATCH-PRIMANOTA (C-1) TO H-MERK-1-PRIMANOTA            D05
+176830     MOVE C-1                     TO H-ZAEHLER-ANZ                 D05
+176840     PERFORM UNTIL H-ZAEHLER-ANZ  > KAIADI1-IND-LETZT              D05
+176850       IF REGEL-VALUTA-PFLICHT-JA                                  D05
+176860          AND H-MATCH-VALUTA (H-ZAEHLER-ANZ)                       D05
+176870             NOT = H-MERK-1-VALUTA                                 D05
+176880       THEN                                                        D05
+176890*        KA4207 Matching-Regel verletzt: Pflichtfeld @@@@@@@@@@@@  D05
+176900         MOVE C-OBJEKT-KA4207     TO H-MELDUNGS-OBJEKT             D05
+176910         MOVE "VALUTA"            TO GSTMEL-VAR-TEXT-1             D05
+176920         PERFORM MELDUNG-EINTRAGEN                                 D05
+176930         GO TO PROGRAMM-VERLASSEN                                  D05
+176940       END-IF                                                      D05
+176950       IF REGEL-ISIN-PFLICHT-JA                                    D05
+176960          AND H-MATCH-ISIN (H-ZAEHLER-ANZ)                         D05
+176970             NOT = H-MERK-1-ISIN                                   D05
+176980       THEN                                                        D05
+176990         MOVE C-OBJEKT-KA4207     TO H-MELDUNGS-OBJEKT             D05
+177000         MOVE "ISIN"              TO GSTMEL-VAR-TEXT-1             D05
+177010         PERFORM MELDUNG-EINTRAGEN                                 D05
+177020         GO TO PROGRAMM-VERLASSEN                                  D05
+177030       END-IF                                                      D05
+177040       IF REGEL-PRIMANOTA-PFLICHT-JA                                D05
+177050          AND H-MATCH-PRIMANOTA (H-ZAEHLER-ANZ)                     D05
+177060             NOT = H-MERK-1-PRIMANOTA                               D05
+177070       THEN                                                         D05
+177080         MOVE C-OBJEKT-KA4207     TO H-MELDUNGS-OBJEKT              D05
+177090         MOVE "PRIMANOTA"         TO GSTMEL-VAR-TEXT-1              D05
+177100         PERFORM MELDUNG-EINTRAGEN                                  D05
+177110         GO TO PROGRAMM-VERLASSEN                                   D05
+177120       END-IF                                                       D05
+177130       ADD C-1                    TO H-ZAEHLER-ANZ                  D05
+177140     END-PERFORM                                                   D05
+177150     .                                                              D05
+177160 PRUEFEN-MATCH-REGEL-1002.                                         D05
+177170     EXIT                                                          D05
+177180     .                                                             D05
+177190/---------------------------------------------------------------*  D06
+177200* PRUEFEN-STUECKZAHL-WP                                          *  D06
+177210* Bei Abstimmkreisen vom AK-TYP "WP" (WP-Stueckeabstimmung,      *  D06
+177220* vgl. E01/R77134) muss neben der Betragssumme auch die          *  D06
+177230* Stueckzahlsumme der zusammengestellten Positionen genau Null   *  D06
+177240* ergeben - fuer Stueckzahlen gibt es (anders als beim Betrag)   *  D06
+177250* keine Toleranzschwelle.                                        *  D06
+177260*---------------------------------------------------------------*  D06
+177270 PRUEFEN-STUECKZAHL-WP SECTION.                                     D06
+177280 PRUEFEN-STUECKZAHL-WP-1001.                                        D06
+177290     IF H-MERK-AK-TYP           = C-AK-TYP-WERTPAPIER               D06
+177300        AND H-MERK-STUECKZAHLSUMME NOT = ZERO                       D06
+177310     THEN                                                           D06
+177320*      KA4875 Stueckzahl-Differenz bei Wertpapier-Abstimmkreis:     D06
+177330*             Ist-Differenz: @@@@@@@@@@@@@@@@                       D06
+177340       MOVE C-OBJEKT-KA4875     TO H-MELDUNGS-OBJEKT                D06
+177350       MOVE H-MERK-STUECKZAHLSUMME                                  D06
+177360                                TO H-DIFFERENZ-ABDRUCKBAR           D06
+177370       MOVE H-DIFFERENZ-ABDRUCKBAR                                  D06
+177380                                TO GSTMEL-VAR-TEXT-1                D06
+177390       PERFORM MELDUNG-EINTRAGEN                                    D06
+177400       GO TO PROGRAMM-VERLASSEN                                     D06
+177410     END-IF                                                         D06
+177420     MOVE C-OBJEKT-KA0000       TO GSOVER-RETURNCODE                D06
+177430     .                                                              D06
+177440 PRUEFEN-STUECKZAHL-WP-1002.                                        D06
+177450     EXIT                                                           D06
+177460     .                                                              D06
+177470/---------------------------------------------------------------*  D07
+177480* PRUEFEN-SCHLIESSGRUND                                          D07
+177490* KAIADI1-BEMERKUNG darf mit einem vierstelligen Schliessungs-   D07
+177500* grund-Code gefolgt von ":" beginnen (z.B. "DIFF:Valutadiffe-   D07
+177510* renz..."). Ist ein solcher Code angegeben, muss er in KA00AKSG D07
+177520* gepflegt und dort aktiv sein; ohne Code erfolgt weiterhin      D07
+177530* keine zusaetzliche Pruefung (reine Freitext-Bemerkung).        D07
+177540*---------------------------------------------------------------*  D07
+177550 PRUEFEN-SCHLIESSGRUND SECTION.                                    D07
+177560 PRUEFEN-SCHLIESSGRUND-1001.                                       D07
+177570     MOVE SPACE                   TO H-MERK-SCHLIESSGRUND-CODE     D07
+177580     IF KAIADI1-BEMERKUNG (5:1)   = ":"                            D07
+177590     THEN                                                          D07
+177600       MOVE KAIADI1-BEMERKUNG (1:4)                                D07
+177610                                  TO H-MERK-SCHLIESSGRUND-CODE     D07
+177620     END-IF                                                        D07
+177630*                                                                  D07
+177640     IF H-MERK-SCHLIESSGRUND-CODE NOT = SPACE                      D07
+177650     THEN                                                          D07
+177660       MOVE H-MERK-SCHLIESSGRUND-CODE                              D07
+177670                                  TO KAI0AKH-GRUND-CODE            D07
+177680       CALL "CGSTAB"                                               D07
+177690       USING                                                       D07
+177700         C-TAB-LESEN-EQUAL                                         D07
+177710         C-KONFIG-ID-KA                                            D07
+177720         C-OBJEKT-TAB-KA00AKSG                                     D07
+177730         GSOVER-VERSTAENDIGUNGSBEREICH                             D07
+177740         KAI0AKH-EINGABEBEREICH                                    D07
+177750         KAO0AKH-AUSGABEBEREICH                                    D07
+177760         GSTTAB-EIN-AUSGABEBEREICH                                 D07
+177770       IF GSOVER-GEWICHT          NOT = C-GEW-NICHT-GESETZT        D07
+177780          OR KAO0AKH-AKTIV-NEIN                                    D07
+177790       THEN                                                        D07
+177800*        KA4880 Schliessungsgrund ungueltig oder nicht aktiv       D07
+177810         MOVE C-OBJEKT-KA4880     TO H-MELDUNGS-OBJEKT             D07
+177820         MOVE H-MERK-SCHLIESSGRUND-CODE                            D07
+177830                                  TO GSTMEL-VAR-TEXT-1             D07
+177840         PERFORM MELDUNG-EINTRAGEN                                 D07
+177850         GO TO PROGRAMM-VERLASSEN                                  D07
+177860       END-IF                                                      D07
+177870     END-IF                                                        D07
+177880     MOVE C-OBJEKT-KA0000         TO GSOVER-RETURNCODE             D07
+177890     .                                                             D07
+177900 PRUEFEN-SCHLIESSGRUND-1002.                                       D07
+177910     EXIT                                                          D07
+177920     .                                                             D07
 176400/---------------------------------------------------------------*
 176500* internes Konto eines Abstimmkreises ermitteln                 *
 176600*---------------------------------------------------------------*
@@ -1444,9 +1737,32 @@ sdfdfdsfsd000000* ELEMENTKOPF-COBOL-SOURCE ********************************%*
 225900         PERFORM MELDUNG-EINTRAGEN
 226000         GO TO PROGRAMM-VERLASSEN
 226100     END-COMPUTE
+226150*    Stueckzahl aufsummieren (WP-Stueckeabstimmung)               D06
+226160     COMPUTE                                                      D06
+226170       H-MERK-STUECKZAHLSUMME =                                   D06
+226180       H-MERK-STUECKZAHLSUMME + KAO5AP1-APO-STUECKZAHL            D06
+226190       ON SIZE ERROR                                              D06
+226191*        KA4876 Ueberlauf bei Summierung                          D06
+226192*               der Abstimmpositionsstueckzahlen                  D06
+226193         MOVE C-OBJEKT-KA4876     TO H-MELDUNGS-OBJEKT             D06
+226194         PERFORM MELDUNG-EINTRAGEN                                D06
+226195         GO TO PROGRAMM-VERLASSEN                                 D06
+226196     END-COMPUTE                                                  D06
 226200*
 226300     MOVE KAO5AP1-APO-WAEHRUNG    TO H-MERK-WAEHRUNG
 226400     MOVE KAO5AP1-APO-STATUS      TO H-MERK-STATUS
+226410*    Matching-Felder fuer die spaetere Pflichtfeld-Pruefung      D05
+226420*    ueber alle Positionen hinweg merken (ERMITTELN-MATCH-REGEL) D05
+226430     MOVE KAO5AP1-APO-VALUTA      TO H-MATCH-VALUTA                
+226440                                     (H-ZAEHLER-ANZ)              D05
+226450     MOVE KAO5AP1-APO-ISIN        TO H-MATCH-ISIN                  
+226460                                     (H-ZAEHLER-ANZ)              D05
+226470     MOVE KAO5AP1-APO-PRIMANOTA   TO H-MATCH-PRIMANOTA
+226480                                     (H-ZAEHLER-ANZ)              D05
+226482     MOVE KAO5AP1-APO-BETRAG      TO H-MATCH-BETRAG               D16
+226484                                     (H-ZAEHLER-ANZ)              D16
+226486     MOVE KAO5AP1-APO-STATUS      TO H-MATCH-STATUS               D16
+226488                                     (H-ZAEHLER-ANZ)              D16
 226500*
 226600     MOVE KAO5AP1-AUSGABEBEREICH  TO KAHADI-KAHADI-KAAPO-TAB
 226700                                     (H-ZAEHLER-ANZ)
@@ -1509,7 +1825,7 @@ sdfdfdsfsd000000* ELEMENTKOPF-COBOL-SOURCE ********************************%*
 232400           C-KONFIG-ID-KA
 232500           H-MELDUNGS-OBJEKT
 232600           GSOVER-VERSTAENDIGUNGSBEREICH
-232700           DUMMY
+232700           H-SPRACHE-KZ                                           D04
 232800           GSOMEL-AUSGABEBEREICH
 232900           GSTMEL-TRANSIENTER-BEREICH
 233000     END-CALL
@@ -1550,6 +1866,11 @@ sdfdfdsfsd000000* ELEMENTKOPF-COBOL-SOURCE ********************************%*
 236500     ELSE
 236600       MOVE C-OBJEKT-KA0000       TO GSOVER-RETURNCODE
 236700       MOVE GSO1ANM-QUELLE-DATUM  TO H-MERK-BUCHUNGSDATUM
+236710       MOVE GSO1ANM-SPRACHE-KZ    TO H-SPRACHE-KZ                 D04
+236720       IF NOT SPRACHE-ENGLISCH                                    D04
+236730       THEN                                                       D04
+236740         SET SPRACHE-DEUTSCH      TO TRUE                         D04
+236750       END-IF                                                     D04
 236800     END-IF
 236900     .
 237000 LESEN-ANMELDEDATEN-1002.
@@ -1563,4 +1884,228 @@ sdfdfdsfsd000000* ELEMENTKOPF-COBOL-SOURCE ********************************%*
 237800     EXIT PROGRAM.
 237900 PROGRAMM-VERLASSEN-1002.
 238000     EXIT.
-
+238100*----------------------------------------------------------------- D16
+238110* Verarbeitung Vorschlag im Dialog (01-STD-VORSCHLAG-DIA) D16
+238120* ermittelt aus den offenen Abstimmpositionen Vorschlags- D16
+238130* paarungen, ohne selbst eine Schliessung anzulegen; der D16
+238140* Anwender entscheidet im Dialog, welche Vorschlaege er D16
+238150* uebernimmt und per 01-STD-ABS-DIA tatsaechlich schliesst. D16
+238160*----------------------------------------------------------------- D16
+238170 VERARB-VORSCHLAG-DIA SECTION.                                    D16
+238180 VERARB-VORSCHLAG-DIA-1001.                                       D16
+238190*    Lesen der offenen Abstimmpositionen D16
+238200 MOVE ZERO                    TO H-MERK-BETRAGSSUMME              D16
+238210 MOVE ZERO                    TO H-MERK-STUECKZAHLSUMME           D16
+238220 MOVE ZERO                    TO KAOADI3-ANZ-VORSCHLAEGE          D16
+238230 MOVE C-1                     TO H-ZAEHLER-ANZ                    D16
+238240 PERFORM UNTIL H-ZAEHLER-ANZ  > KAIADI1-IND-LETZT                 D16
+238250   PERFORM VERSORGE-DIA-KKA5AP                                    D16
+238260   PERFORM AUFRUF-KKA5AP                                          D16
+238270   PERFORM ERGEBNISSE-DIA-KKA5AP                                  D16
+238280   ADD C-1                    TO H-ZAEHLER-ANZ                    D16
+238290 END-PERFORM                                                      D16
+238300*    zulaessige Toleranz (insb. Auto-Match-Toleranz) ermitteln D16
+238310 PERFORM ERMITTELN-DIFF                                           D16
+238320*    Vorschlagspaare ueber alle offenen Positionen bilden D16
+238330 PERFORM VORSCHLAG-PAARE-ERMITTELN THRU                           D16
+238340         VORSCHLAG-PAARE-ERMITTELN-EXIT                           D16
+238350         VARYING H-VORSCHLAG-I FROM 1 BY 1                        D16
+238360         UNTIL H-VORSCHLAG-I   > KAIADI1-IND-LETZT                D16
+238370*    gefundene Vorschlaege nach Guete absteigend einordnen D16
+238380 PERFORM VORSCHLAG-RANGFOLGE-ERMITTELN                            D16
+238390 .                                                                D16
+238400 VERARB-VORSCHLAG-DIA-1002.                                       D16
+238410 EXIT.                                                            D16
+238420*----------------------------------------------------------------- D16
+238430* VORSCHLAG-PAARE-ERMITTELN D16
+238440* Bildet zur Position H-VORSCHLAG-I (aeussere Schleife) alle D16
+238450* Paare mit den nachfolgenden Positionen H-VORSCHLAG-J. D16
+238460*----------------------------------------------------------------- D16
+238470 VORSCHLAG-PAARE-ERMITTELN SECTION.                               D16
+238480 VORSCHLAG-PAARE-ERMITTELN-1001.                                  D16
+238490 COMPUTE H-VORSCHLAG-J-START = H-VORSCHLAG-I + C-1                D16
+238500 IF H-MATCH-STATUS (H-VORSCHLAG-I) = C-STATUS-OFFEN               D16
+238510 THEN                                                             D16
+238520   PERFORM VORSCHLAG-PAARE-INNEN THRU                             D16
+238530           VORSCHLAG-PAARE-INNEN-EXIT                             D16
+238540           VARYING H-VORSCHLAG-J FROM H-VORSCHLAG-J-START BY 1    D16
+238550           UNTIL H-VORSCHLAG-J  > KAIADI1-IND-LETZT               D16
+238560 END-IF                                                           D16
+238570 .                                                                D16
+238580 VORSCHLAG-PAARE-ERMITTELN-1002.                                  D16
+238590 EXIT.                                                            D16
+238600 VORSCHLAG-PAARE-ERMITTELN-EXIT.                                  D16
+238610 EXIT.                                                            D16
+238620*----------------------------------------------------------------- D16
+238630* VORSCHLAG-PAARE-INNEN D16
+238640* Prueft das Paar H-VORSCHLAG-I/H-VORSCHLAG-J und haengt es D16
+238650* bei positiver Guete an die Vorschlagsliste an. D16
+238660*----------------------------------------------------------------- D16
+238670 VORSCHLAG-PAARE-INNEN SECTION.                                   D16
+238680 VORSCHLAG-PAARE-INNEN-1001.                                      D16
+238690 IF H-MATCH-STATUS (H-VORSCHLAG-J) = C-STATUS-OFFEN               D16
+238700 THEN                                                             D16
+238710   PERFORM VORSCHLAG-GUETE-ERMITTELN THRU                         D16
+238720           VORSCHLAG-GUETE-ERMITTELN-EXIT                         D16
+238730   IF H-VORSCHLAG-GUETE        > ZERO                             D16
+238740   THEN                                                           D16
+238750     PERFORM VORSCHLAG-ANHAENGEN THRU                             D16
+238760             VORSCHLAG-ANHAENGEN-EXIT                             D16
+238770   END-IF                                                         D16
+238780 END-IF                                                           D16
+238790 .                                                                D16
+238800 VORSCHLAG-PAARE-INNEN-1002.                                      D16
+238810 EXIT.                                                            D16
+238820 VORSCHLAG-PAARE-INNEN-EXIT.                                      D16
+238830 EXIT.                                                            D16
+238840*----------------------------------------------------------------- D16
+238850* VORSCHLAG-GUETE-ERMITTELN D16
+238860* Ermittelt die Vorschlagsguete (0 = kein Vorschlag) aus der D16
+238870* Genauigkeit der Betragsausgleichung sowie der Ueberein- D16
+238880* stimmung von Valuta und Primanota. Je hoeher die Guete, D16
+238890* desto weiter oben steht der Vorschlag in der Ergebnisliste. D16
+238900*----------------------------------------------------------------- D16
+238910 VORSCHLAG-GUETE-ERMITTELN SECTION.                               D16
+238920 VORSCHLAG-GUETE-ERMITTELN-1001.                                  D16
+238930 COMPUTE H-VORSCHLAG-BETRAGSDIFF =                                D16
+238940   H-MATCH-BETRAG (H-VORSCHLAG-I) +                               D16
+238950   H-MATCH-BETRAG (H-VORSCHLAG-J)                                 D16
+238960 IF H-VORSCHLAG-BETRAGSDIFF   < ZERO                              D16
+238970 THEN                                                             D16
+238980   COMPUTE H-VORSCHLAG-BETRAGSDIFF =                              D16
+238990           H-VORSCHLAG-BETRAGSDIFF * -1                           D16
+239000 END-IF                                                           D16
+239010 MOVE ZERO                    TO H-VORSCHLAG-GUETE                D16
+239020 IF H-VORSCHLAG-BETRAGSDIFF   = ZERO                              D16
+239030 THEN                                                             D16
+239040   ADD 20                     TO H-VORSCHLAG-GUETE                D16
+239050 ELSE                                                             D16
+239060   IF H-MERK-DIFF-TOLER-AUTO  > ZERO                              D16
+239070      AND H-VORSCHLAG-BETRAGSDIFF                                 D16
+239080                              <= H-MERK-DIFF-TOLER-AUTO           D16
+239090   THEN                                                           D16
+239100     ADD 10                   TO H-VORSCHLAG-GUETE                D16
+239110   END-IF                                                         D16
+239120 END-IF                                                           D16
+239130 IF H-MATCH-VALUTA (H-VORSCHLAG-I)                                D16
+239140                              = H-MATCH-VALUTA (H-VORSCHLAG-J)    D16
+239150 THEN                                                             D16
+239160   ADD 30                     TO H-VORSCHLAG-GUETE                D16
+239170 END-IF                                                           D16
+239180 IF H-MATCH-PRIMANOTA (H-VORSCHLAG-I)                             D16
+239190                              = H-MATCH-PRIMANOTA (H-VORSCHLAG-J) D16
+239200    AND H-MATCH-PRIMANOTA (H-VORSCHLAG-I)                         D16
+239210                              NOT = ZERO                          D16
+239220 THEN                                                             D16
+239230   ADD 50                     TO H-VORSCHLAG-GUETE                D16
+239240 END-IF                                                           D16
+239250 .                                                                D16
+239260 VORSCHLAG-GUETE-ERMITTELN-1002.                                  D16
+239270 EXIT.                                                            D16
+239280 VORSCHLAG-GUETE-ERMITTELN-EXIT.                                  D16
+239290 EXIT.                                                            D16
+239300*----------------------------------------------------------------- D16
+239310* VORSCHLAG-ANHAENGEN D16
+239320* Haengt das Paar H-VORSCHLAG-I/H-VORSCHLAG-J mit seiner Guete D16
+239330* an KAOADI3-VORSCHLAG-TAB an; ist die Tabelle bereits voll D16
+239340* (200 Eintraege), wird der Vorschlag verworfen. D16
+239350*----------------------------------------------------------------- D16
+239360 VORSCHLAG-ANHAENGEN SECTION.                                     D16
+239370 VORSCHLAG-ANHAENGEN-1001.                                        D16
+239380 IF KAOADI3-ANZ-VORSCHLAEGE   < 200                               D16
+239390 THEN                                                             D16
+239400   ADD C-1                     TO KAOADI3-ANZ-VORSCHLAEGE         D16
+239410   MOVE H-VORSCHLAG-I          TO KAOADI3-IND-POS-1               D16
+239420                                  (KAOADI3-ANZ-VORSCHLAEGE)       D16
+239430   MOVE H-VORSCHLAG-J          TO KAOADI3-IND-POS-2               D16
+239440                                  (KAOADI3-ANZ-VORSCHLAEGE)       D16
+239450   MOVE H-VORSCHLAG-GUETE      TO KAOADI3-GUETE                   D16
+239460                                  (KAOADI3-ANZ-VORSCHLAEGE)       D16
+239470   MOVE H-VORSCHLAG-BETRAGSDIFF TO KAOADI3-BETRAGSDIFF            D16
+239480                                  (KAOADI3-ANZ-VORSCHLAEGE)       D16
+239490 END-IF                                                           D16
+239500 .                                                                D16
+239510 VORSCHLAG-ANHAENGEN-1002.                                        D16
+239520 EXIT.                                                            D16
+239530 VORSCHLAG-ANHAENGEN-EXIT.                                        D16
+239540 EXIT.                                                            D16
+239550*----------------------------------------------------------------- D16
+239560* VORSCHLAG-RANGFOLGE-ERMITTELN D16
+239570* Ordnet die ermittelten Vorschlaege nach absteigender Guete D16
+239580* mittels Auswahlsortierung (kein SORT-Verb auf diesem kleinen, D16
+239590* bereits auf 200 Eintraege begrenzten Feld noetig); der beste D16
+239600* Vorschlag steht danach an erster Stelle. D16
+239610*----------------------------------------------------------------- D16
+239620 VORSCHLAG-RANGFOLGE-ERMITTELN SECTION.                           D16
+239630 VORSCHLAG-RANGFOLGE-ERMITTELN-1001.                              D16
+239640 IF KAOADI3-ANZ-VORSCHLAEGE   > 1                                 D16
+239650 THEN                                                             D16
+239660   COMPUTE H-VORSCHLAG-I-MAX = KAOADI3-ANZ-VORSCHLAEGE - 1        D16
+239670   PERFORM VORSCHLAG-RANGFOLGE-AUSSEN THRU                        D16
+239680           VORSCHLAG-RANGFOLGE-AUSSEN-EXIT                        D16
+239690           VARYING H-VORSCHLAG-I FROM 1 BY 1                      D16
+239700           UNTIL H-VORSCHLAG-I  > H-VORSCHLAG-I-MAX               D16
+239710 END-IF                                                           D16
+239720 .                                                                D16
+239730 VORSCHLAG-RANGFOLGE-ERMITTELN-1002.                              D16
+239740 EXIT.                                                            D16
+239750*----------------------------------------------------------------- D16
+239760* VORSCHLAG-RANGFOLGE-AUSSEN D16
+239770* Sucht ab Position H-VORSCHLAG-I den Eintrag mit der D16
+239780* hoechsten Guete und tauscht ihn ggf. an die Position D16
+239790* H-VORSCHLAG-I (aeussere Schleife der Auswahlsortierung). D16
+239800*----------------------------------------------------------------- D16
+239810 VORSCHLAG-RANGFOLGE-AUSSEN SECTION.                              D16
+239820 VORSCHLAG-RANGFOLGE-AUSSEN-1001.                                 D16
+239830 MOVE H-VORSCHLAG-I           TO H-VORSCHLAG-BESTPOS              D16
+239840 COMPUTE H-VORSCHLAG-J-START = H-VORSCHLAG-I + 1                  D16
+239850 PERFORM VORSCHLAG-RANGFOLGE-INNEN THRU                           D16
+239860         VORSCHLAG-RANGFOLGE-INNEN-EXIT                           D16
+239870         VARYING H-VORSCHLAG-J FROM H-VORSCHLAG-J-START BY 1      D16
+239880         UNTIL H-VORSCHLAG-J   > KAOADI3-ANZ-VORSCHLAEGE          D16
+239890 IF H-VORSCHLAG-BESTPOS       NOT = H-VORSCHLAG-I                 D16
+239900 THEN                                                             D16
+239910   PERFORM VORSCHLAG-RANGFOLGE-TAUSCHEN                           D16
+239920 END-IF                                                           D16
+239930 .                                                                D16
+239940 VORSCHLAG-RANGFOLGE-AUSSEN-1002.                                 D16
+239950 EXIT.                                                            D16
+239960 VORSCHLAG-RANGFOLGE-AUSSEN-EXIT.                                 D16
+239970 EXIT.                                                            D16
+239980*----------------------------------------------------------------- D16
+239990* VORSCHLAG-RANGFOLGE-INNEN D16
+240000* Innere Schleife der Auswahlsortierung: merkt sich in D16
+240010* H-VORSCHLAG-BESTPOS die Position mit der bislang hoechsten D16
+240020* Guete. D16
+240030*----------------------------------------------------------------- D16
+240040 VORSCHLAG-RANGFOLGE-INNEN SECTION.                               D16
+240050 VORSCHLAG-RANGFOLGE-INNEN-1001.                                  D16
+240060 IF KAOADI3-GUETE (H-VORSCHLAG-J)                                 D16
+240070             > KAOADI3-GUETE (H-VORSCHLAG-BESTPOS)                D16
+240080 THEN                                                             D16
+240090   MOVE H-VORSCHLAG-J          TO H-VORSCHLAG-BESTPOS             D16
+240100 END-IF                                                           D16
+240110 .                                                                D16
+240120 VORSCHLAG-RANGFOLGE-INNEN-1002.                                  D16
+240130 EXIT.                                                            D16
+240140 VORSCHLAG-RANGFOLGE-INNEN-EXIT.                                  D16
+240150 EXIT.                                                            D16
+240160*----------------------------------------------------------------- D16
+240170* VORSCHLAG-RANGFOLGE-TAUSCHEN D16
+240180* Vertauscht die Eintraege H-VORSCHLAG-I und H-VORSCHLAG- D16
+240190* BESTPOS in KAOADI3-VORSCHLAG-TAB ueber das Tauschfeld D16
+240200* H-VORSCHLAG-TAUSCH-EINTRAG. D16
+240210*----------------------------------------------------------------- D16
+240220 VORSCHLAG-RANGFOLGE-TAUSCHEN SECTION.                            D16
+240230 VORSCHLAG-RANGFOLGE-TAUSCHEN-1001.                               D16
+240240 MOVE KAOADI3-VORSCHLAG-TAB (H-VORSCHLAG-I)                       D16
+240250                              TO H-VORSCHLAG-TAUSCH-EINTRAG       D16
+240260 MOVE KAOADI3-VORSCHLAG-TAB (H-VORSCHLAG-BESTPOS)                 D16
+240270                              TO KAOADI3-VORSCHLAG-TAB            D16
+240280                                 (H-VORSCHLAG-I)                  D16
+240290 MOVE H-VORSCHLAG-TAUSCH-EINTRAG                                  D16
+240300                              TO KAOADI3-VORSCHLAG-TAB            D16
+240310                                 (H-VORSCHLAG-BESTPOS)            D16
+240320 .                                                                D16
+240330 VORSCHLAG-RANGFOLGE-TAUSCHEN-1002.                               D16
+240340 EXIT.                                                            D16
