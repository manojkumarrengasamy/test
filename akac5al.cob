@@ -139,6 +139,23 @@
 090060*     sen wurden (Vorwegnahme des 4-Augen-Prinzips)         *     D02
 090061*     Datum: 29.04.2013                            NKZ: TRO *     D02
 090062*                                                           *     D02
+090063*                                                                 D03
+090064* D03 R62620                                                *     D03
+090065*     Gespeicherte/bevorzugte Suchfilter je Benutzer:      *      D03
+090066*     Suchkriterien koennen unter einem Filternamen         *     D03
+090067*     abgelegt und ueber KAC5AL-E-FILTER-AKTION/            *     D03
+090068*     -FILTER-NAME wieder geladen werden (neue Tabelle      *     D03
+090069*     KA02AKSF, Zugriff wie KA01AKRS in AKAADI).             *    D03
+090070*     Datum: 22.05.2015                            NKZ: SUM *     D03
+090071*                                                           *     D03
+090072* D05 R81010                                                *     D05
+090073*     Fuer als hochvolumig markierte Abstimmkreise           *    D05
+090074*     (KA000AKRS) wird die dynamische Suche direkt gegen      *   D05
+090075*     die indizierte Datei BKAAPHV (ueber AKAHVZ) gestellt      * D05
+090076*     statt ueber AKA5OF/CGSAUF - fuer alle anderen             * D05
+090077*     Abstimmkreise unveraendert.                                * D05
+090078*     Datum: 27.07.2015                            NKZ: HRT *     D05
+090079*                                                           *     D05
       * This Version has been modified to meet KOJAK requirements       CCC
       * at March 1st 2017                                               CCC
 100000* ENDE ELEMENTKOPF ******************************************     
@@ -206,7 +223,19 @@
 104900     20 C-JA                      PIC X(001) VALUE "J".           
 105000     20 C-MCGS1704                PIC X(006) VALUE "GS1704".      
 105100     20 C-1                       PIC 9(004) COMP-5 VALUE 1.      
-105200 01 REST-KONST.                                                   
+105110     20 C-TAB-LESEN-EQUAL         PIC X(040)                      D03
+105111                                 VALUE "LESEN-EQUAL".             D03
+105120     20 C-TAB-SCHREIBEN-EQUAL     PIC X(040)                      D03
+105121                                 VALUE "SCHREIBEN-EQUAL".         D03
+105130     20 C-KONFIG-ID-GS            PIC X(002) VALUE "GS".           D03
+105140     20 C-OBJEKT-TAB-ANMELDEDATEN PIC X(020)                       D03
+105141                                 VALUE "ANMELDEDATEN".            D03
+105150     20 C-OBJEKT-TAB-KA02AKSF     PIC X(009) VALUE "KA02AKSF".     D03
+105160     20 C-FILTER-SPEICHERN        PIC X(001) VALUE "S".            D03
+105170     20 C-FILTER-LADEN            PIC X(001) VALUE "L".            D03
+105180     20 C-OBJEKT-TAB-KA01AKRS     PIC X(009) VALUE "KA01AKRS".     D05
+105190     20 C-HVZ-SUCHEN              PIC X(008) VALUE "SUCHEN".       D05
+105200 01 REST-KONST.                                                 
 105300     20 C-J                       PIC X      VALUE "J".           
 105400     20 C-N                       PIC X      VALUE "N".           
 105500     20 C-ANZ-TREFFER             PIC 9(003) VALUE 100.           
@@ -253,13 +282,39 @@
 109600 01 H-FLAG-SATZ-VORHANDEN         PIC X(001).                     
 109700 01 KZ-WEITER                     PIC X(001).                     
 109800 01 H-LAENGE-VWZWECK              PIC 9(003).                     
-109900 01 H-INDEX                       PIC 9(003) COMP-3.              
-110000 01 H-ZAEHLER                     PIC 9(003).                     
-110100/---------------------------------------------------------------* 
+109900 01 H-INDEX                       PIC 9(003) COMP-3.
+110000 01 H-ZAEHLER                     PIC 9(003).
+110010 01 H-HOCHVOLUMEN-KZ              PIC X(001).                     D05
+110020    88 HOCHVOLUMEN-JA                VALUE "J".                   D05
+110030    88 HOCHVOLUMEN-NEIN              VALUE "N".                   D05
+110100/---------------------------------------------------------------*
 110200* CI-KADA                                                         
 110300*---------------------------------------------------------------* 
 110400  COPY CKAC5AL.                                                   
-110500/---------------------------------------------------------------* 
+110410/---------------------------------------------------------------* D03
+110420* Anmeldedaten (Benutzerkennung fuer Suchfilter)                * D03
+110430*---------------------------------------------------------------* D03
+110440 COPY CGSO1ANM.                                                   D03
+110450/---------------------------------------------------------------* D03
+110460* Ein-/Ausgabebereich CGSTAB (allgemein)                        * D03
+110470*---------------------------------------------------------------* D03
+110480 COPY CGSTTAB.                                                    D03
+110485/---------------------------------------------------------------* D03
+110486* Ein-/Ausgabebereich Tabelle KA02AKSF (gespeicherte Suchfilter)* D03
+110487*---------------------------------------------------------------* D03
+110490 COPY CKAI0ASF.                                                   D03
+110495 COPY CKAO0ASF.                                                   D03
+110491/---------------------------------------------------------------* D05
+110492* Ein-/Ausgabebereich Tabelle KA01AKRS (Hochvolumen-Kennzeichen) * D05
+110493*---------------------------------------------------------------* D05
+110494 COPY CKAI0AKR.                                                   D05
+110495 COPY CKAO0AKR.                                                   D05
+110496/---------------------------------------------------------------* D05
+110497* Satzbeschreibung/Aufrufschnittstelle AKAHVZ                   * D05
+110498*---------------------------------------------------------------* D05
+110499 COPY CKAHVZS.                                                    D05
+110500 COPY CKAHVZE.                                                    D05
+110501/---------------------------------------------------------------*
 110600* Auftragsdatenbereiche                                         * 
 110700*---------------------------------------------------------------* 
 110800 COPY CKAI5OF2.       
@@ -319,6 +374,7 @@
 116200*---------------------------------------------------------------* 
 116300        PERFORM INIT-KADA-KAC5AL-E-BEREICH                        
 116400        PERFORM APDU-FELDER-LESEN                                 
+116350        PERFORM VERARB-GESPEICHERTE-SUCHFILTER                    D03
 116500*---------------------------------------------------------------* 
 116600* - Aufruf KORDOBA-Auftrag:                                     * 
 116700*   - Verarbeitung der Daten                                    * 
@@ -400,6 +456,153 @@
 124300     .
 124400 INIT-KONTEXT-BEREICH-1002.
 124500     EXIT.
+124510/---------------------------------------------------------------* D03
+124515* VERARB-GESPEICHERTE-SUCHFILTER                                * D03
+124520* Sichert die aktuellen Suchkriterien unter einem Filternamen   * D03
+124525* (KAC5AL-E-FILTER-AKTION = C-FILTER-SPEICHERN) oder laedt einen* D03
+124530* zuvor gesicherten Suchfilter in die Suchkriterien-Felder      * D03
+124535* zurueck (KAC5AL-E-FILTER-AKTION = C-FILTER-LADEN), bevor die  * D03
+124540* eigentliche Suche im Auftrag AKA5OF angestossen wird.         * D03
+124545*---------------------------------------------------------------* D03
+124550 VERARB-GESPEICHERTE-SUCHFILTER SECTION.                           D03
+124551 VERARB-GESPEICHERTE-SUCHFILTER-1001.                              D03
+124552     EVALUATE KAC5AL-E-FILTER-AKTION                               D03
+124553     WHEN C-FILTER-SPEICHERN                                       D03
+124554       PERFORM FILTER-SPEICHERN                                    D03
+124555     WHEN C-FILTER-LADEN                                           D03
+124556       PERFORM FILTER-LADEN                                        D03
+124557     WHEN OTHER                                                    D03
+124558       CONTINUE                                                    D03
+124559     END-EVALUATE                                                  D03
+124560     .                                                             D03
+124561 VERARB-GESPEICHERTE-SUCHFILTER-1002.                              D03
+124562     EXIT.                                                         D03
+124563/                                                                 D03
+124570/---------------------------------------------------------------* D03
+124571* FILTER-SPEICHERN                                              * D03
+124572* Aktuelle Suchkriterien unter KAC5AL-E-FILTER-NAME in KA02AKSF * D03
+124573* ablegen (ueberschreibt einen ggf. vorhandenen gleichnamigen   * D03
+124574* Filter des Benutzers)                                         * D03
+124575*---------------------------------------------------------------* D03
+124576 FILTER-SPEICHERN SECTION.                                         D03
+124577 FILTER-SPEICHERN-1001.                                            D03
+124578     MOVE GSO1ANM-BENUTZERIDENTIFIKATION                           D03
+124579                                  TO KAI0ASF-BENUTZER-ID           D03
+124580     MOVE KAC5AL-E-FILTER-NAME    TO KAI0ASF-FILTER-NAME           D03
+124581     MOVE KAC5AL-E-ABSTIMMKREIS-TYP                                D03
+124582                                  TO KAO0ASF-ABSTIMMKREIS-TYP      D03
+124583     MOVE KAC5AL-E-STATUS         TO KAO0ASF-STATUS                D03
+124584     IF KAC5AL-E-ABSTIMMKREIS     NUMERIC                          D03
+124585     THEN                                                          D03
+124586       MOVE KAC5AL-E-ABSTIMMKREIS TO KAO0ASF-ABSTIMMKREIS-NR       D03
+124587     ELSE                                                          D03
+124588       MOVE ZERO                  TO KAO0ASF-ABSTIMMKREIS-NR       D03
+124589     END-IF                                                        D03
+124590     IF KAC5AL-E-FACHBEREICH      NOT = HIGH-VALUE                 D03
+124591     THEN                                                          D03
+124592       MOVE KAC5AL-E-FACHBEREICH  TO KAO0ASF-FACHBEREICH           D03
+124593     ELSE                                                          D03
+124594       MOVE SPACE                 TO KAO0ASF-FACHBEREICH           D03
+124595     END-IF                                                        D03
+124596     IF KAC5AL-E-BETRAG           NUMERIC                          D03
+124597     THEN                                                          D03
+124598       MOVE KAC5AL-E-BETRAG       TO KAO0ASF-BETRAG                D03
+124599     ELSE                                                          D03
+124600       MOVE ZERO                  TO KAO0ASF-BETRAG                D03
+124601     END-IF                                                        D03
+124602     IF KAC5AL-E-BUTAG            NUMERIC                          D03
+124603     THEN                                                          D03
+124604       MOVE KAC5AL-E-BUTAG        TO KAO0ASF-BUTAG                 D03
+124605     ELSE                                                          D03
+124606       MOVE ZERO                  TO KAO0ASF-BUTAG                 D03
+124607     END-IF                                                        D03
+124608     IF KAC5AL-E-VALUTA           NUMERIC                          D03
+124609     THEN                                                          D03
+124610       MOVE KAC5AL-E-VALUTA       TO KAO0ASF-VALUTA                D03
+124611     ELSE                                                          D03
+124612       MOVE ZERO                  TO KAO0ASF-VALUTA                D03
+124613     END-IF                                                        D03
+124614     IF KAC5AL-E-ZUSATZ-TXT-SL    NUMERIC                          D03
+124615     THEN                                                          D03
+124616       MOVE KAC5AL-E-ZUSATZ-TXT-SL                                 D03
+124617                                  TO KAO0ASF-ZUSATZ-TXT-SL         D03
+124618     ELSE                                                          D03
+124619       MOVE ZERO                  TO KAO0ASF-ZUSATZ-TXT-SL         D03
+124620     END-IF                                                        D03
+124621     IF KAC5AL-E-PRIMANOTA        NUMERIC                          D03
+124622     THEN                                                          D03
+124623       MOVE KAC5AL-E-PRIMANOTA    TO KAO0ASF-PRIMANOTA             D03
+124624     ELSE                                                          D03
+124625       MOVE ZERO                  TO KAO0ASF-PRIMANOTA             D03
+124626     END-IF                                                        D03
+124627     IF KAC5AL-E-ISIN             NOT = HIGH-VALUE                 D03
+124628     THEN                                                          D03
+124629       MOVE KAC5AL-E-ISIN         TO KAO0ASF-ISIN                  D03
+124630     ELSE                                                          D03
+124631       MOVE SPACE                 TO KAO0ASF-ISIN                  D03
+124632     END-IF                                                        D03
+124633     MOVE GSO1ANM-BENUTZERIDENTIFIKATION                           D03
+124634                                  TO KAO0ASF-BENUTZER-ID           D03
+124635     MOVE KAC5AL-E-FILTER-NAME    TO KAO0ASF-FILTER-NAME           D03
+124636*                                                                 D03
+124637     CALL "CGSTAB"                                                 D03
+124638     USING                                                         D03
+124639       C-TAB-SCHREIBEN-EQUAL                                       D03
+124640       C-KONFIG-ID-KA                                              D03
+124641       C-OBJEKT-TAB-KA02AKSF                                       D03
+124642       GSOVER-VERSTAENDIGUNGSBEREICH                               D03
+124643       KAI0ASF-EINGABEBEREICH                                      D03
+124644       KAO0ASF-AUSGABEBEREICH                                      D03
+124645       GSTTAB-EIN-AUSGABEBEREICH                                   D03
+124646     END-CALL                                                      D03
+124647     .                                                             D03
+124648 FILTER-SPEICHERN-1002.                                            D03
+124649     EXIT.                                                         D03
+124650/                                                                 D03
+124660/---------------------------------------------------------------* D03
+124661* FILTER-LADEN                                                  * D03
+124662* Zuvor unter KAC5AL-E-FILTER-NAME gesicherten Suchfilter des   * D03
+124663* Benutzers lesen und in die Suchkriterien-Felder des CI-KADA   * D03
+124664* zurueckuebertragen. Ist kein Filter dieses Namens vorhanden,  * D03
+124665* bleiben die vom Anwender eingegebenen Suchkriterien           * D03
+124666* unveraendert bestehen.                                        * D03
+124667*---------------------------------------------------------------* D03
+124668 FILTER-LADEN SECTION.                                             D03
+124669 FILTER-LADEN-1001.                                                D03
+124670     MOVE GSO1ANM-BENUTZERIDENTIFIKATION                           D03
+124671                                  TO KAI0ASF-BENUTZER-ID           D03
+124672     MOVE KAC5AL-E-FILTER-NAME    TO KAI0ASF-FILTER-NAME           D03
+124673*                                                                 D03
+124674     CALL "CGSTAB"                                                 D03
+124675     USING                                                         D03
+124676       C-TAB-LESEN-EQUAL                                           D03
+124677       C-KONFIG-ID-KA                                              D03
+124678       C-OBJEKT-TAB-KA02AKSF                                       D03
+124679       GSOVER-VERSTAENDIGUNGSBEREICH                               D03
+124680       KAI0ASF-EINGABEBEREICH                                      D03
+124681       KAO0ASF-AUSGABEBEREICH                                      D03
+124682       GSTTAB-EIN-AUSGABEBEREICH                                   D03
+124683     END-CALL                                                      D03
+124684*                                                                 D03
+124685     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT            D03
+124686     THEN                                                          D03
+124687       MOVE KAO0ASF-ABSTIMMKREIS-TYP                               D03
+124688                                  TO KAC5AL-E-ABSTIMMKREIS-TYP     D03
+124689       MOVE KAO0ASF-STATUS        TO KAC5AL-E-STATUS               D03
+124690       MOVE KAO0ASF-ABSTIMMKREIS-NR                                D03
+124691                                  TO KAC5AL-E-ABSTIMMKREIS         D03
+124692       MOVE KAO0ASF-FACHBEREICH   TO KAC5AL-E-FACHBEREICH          D03
+124693       MOVE KAO0ASF-BETRAG        TO KAC5AL-E-BETRAG               D03
+124694       MOVE KAO0ASF-BUTAG         TO KAC5AL-E-BUTAG                D03
+124695       MOVE KAO0ASF-VALUTA        TO KAC5AL-E-VALUTA               D03
+124696       MOVE KAO0ASF-ZUSATZ-TXT-SL                                  D03
+124697                                  TO KAC5AL-E-ZUSATZ-TXT-SL        D03
+124698       MOVE KAO0ASF-PRIMANOTA     TO KAC5AL-E-PRIMANOTA            D03
+124699       MOVE KAO0ASF-ISIN          TO KAC5AL-E-ISIN                 D03
+124700     END-IF                                                        D03
+124701     .                                                             D03
+124702 FILTER-LADEN-1002.                                                D03
+124703     EXIT.                                                         D03
 124600/                                                                 
 124700 APDU-FELDER-LESEN SECTION.                                       
 124800 APDU-FELDER-LESEN-1001.                                          
@@ -627,19 +830,33 @@
 147100* (Liste von Abstimmpositionen lesen)                             
 147200*---------------------------------------------------------------* 
 147300*                                                                 
-147400     IF KAC5AL-E-SCHLIESSUNGSNR   NOT NUMERIC                     
-147500     THEN                                                         
+147400     IF KAC5AL-E-SCHLIESSUNGSNR   NOT NUMERIC
+147500     THEN
 147600*
-147700       CALL "CGSAUF"                                              
-147800       USING                                                      
-147900         C-AUF-AUFRUF-AL                                          
-148000         C-KONFIG-ID-KA                                           
-148100         C-OBJEKT-AUF-AKA5OF                                      
-148200         GSOVER-VERSTAENDIGUNGSBEREICH                            
-148300         KAI5OF3-EINGABEBEREICH                                   
-148400         KAO5OF2-AUSGABEBEREICH                                   
-148500         KAT5OF1-TRANSIENT-BEREICH                                
-148600         KAXIND-INDICES 
+147610       MOVE C-NEIN                TO H-HOCHVOLUMEN-KZ             D05
+147620       IF KAC5AL-E-ABSTIMMKREIS   NUMERIC                         D05
+147630       THEN                                                       D05
+147640         PERFORM PRUEFEN-HOCHVOLUMEN-AK                           D05
+147650                                  THRU PRUEFEN-HOCHVOLUMEN-AK-EXIT D05
+147660       END-IF                                                     D05
+147670*                                                                 D05
+147680       IF HOCHVOLUMEN-JA                                          D05
+147690       THEN                                                       D05
+147691*        Hochvolumen-Abstimmkreis - Suche direkt gegen BKAAPHV    D05
+147692         PERFORM AUFTRAG-AKAHVZ-SUCHE                             D05
+147693                                THRU AUFTRAG-AKAHVZ-SUCHE-EXIT    D05
+147694       ELSE                                                       D05
+147695       CALL "CGSAUF"
+147800       USING
+147900         C-AUF-AUFRUF-AL
+148000         C-KONFIG-ID-KA
+148100         C-OBJEKT-AUF-AKA5OF
+148200         GSOVER-VERSTAENDIGUNGSBEREICH
+148300         KAI5OF3-EINGABEBEREICH
+148400         KAO5OF2-AUSGABEBEREICH
+148500         KAT5OF1-TRANSIENT-BEREICH
+148600         KAXIND-INDICES
+148610       END-IF                                                     D05
 148700     ELSE
 148800*
 148900       CALL "CGSAUF"                                              
@@ -660,11 +877,113 @@
 150400        GO TO PROGRAMM-VERLASSEN                                  
 150500     END-IF                                                       
 150600     .                                                            
-150700 AUFTRAG-AKA5OF-1002.                                             
-150800     EXIT                                                         
-150900     .                                                            
-151000/                                                                 
-151100 VERSORG-KADA-AKAC5AL-L SECTION.                                  
+150700 AUFTRAG-AKA5OF-1002.
+150800     EXIT
+150900     .
+150910/---------------------------------------------------------------* D05
+150920* PRUEFEN-HOCHVOLUMEN-AK                                        * D05
+150930* Ermitteln, ob der gesuchte Abstimmkreis als hochvolumig        * D05
+150940* markiert ist (KA000AKRS); wenn ja, wird die dynamische Suche   * D05
+150950* direkt gegen die indizierte Datei BKAAPHV (AKAHVZ) gestellt,   * D05
+150960* statt ueber AKA5OF/CGSAUF.                                     * D05
+150970*---------------------------------------------------------------* D05
+150980 PRUEFEN-HOCHVOLUMEN-AK SECTION.                                  D05
+150990 PRUEFEN-HOCHVOLUMEN-AK-1001.                                     D05
+151000     MOVE KAC5AL-E-ABSTIMMKREIS   TO KAI0AKR-AK-NUMMER            D05
+151010*                                                                 D05
+151020     CALL "CGSTAB"                                                D05
+151030     USING                                                        D05
+151040       C-TAB-LESEN-EQUAL                                          D05
+151050       C-KONFIG-ID-KA                                             D05
+151060       C-OBJEKT-TAB-KA01AKRS                                      D05
+151070       GSOVER-VERSTAENDIGUNGSBEREICH                              D05
+151080       KAI0AKR-EINGABEBEREICH                                     D05
+151090       KAO0AKR-AUSGABEBEREICH                                     D05
+151100       GSTTAB-EIN-AUSGABEBEREICH                                  D05
+151110     END-CALL                                                     D05
+151120*                                                                 D05
+151130     IF GSOVER-GEWICHT           = C-GEW-NICHT-GESETZT            D05
+151140        AND KAO0AKR-HOCHVOLUMEN-JA                                D05
+151150     THEN                                                         D05
+151160       MOVE C-JA                  TO H-HOCHVOLUMEN-KZ             D05
+151170     END-IF                                                       D05
+151180     .                                                            D05
+151190 PRUEFEN-HOCHVOLUMEN-AK-1002.                                     D05
+151200 PRUEFEN-HOCHVOLUMEN-AK-EXIT.                                     D05
+151210     EXIT.                                                        D05
+151220/---------------------------------------------------------------* D05
+151230* AUFTRAG-AKAHVZ-SUCHE                                          * D05
+151240* Suche gegen BKAAPHV (ueber AKAHVZ) fuer hochvolumige            D05
+151250* Abstimmkreise, als Ersatz fuer den CGSAUF-Aufruf von AKA5OF.   * D05
+151260*---------------------------------------------------------------* D05
+151270 AUFTRAG-AKAHVZ-SUCHE SECTION.                                    D05
+151280 AUFTRAG-AKAHVZ-SUCHE-1001.                                       D05
+151290     MOVE KAC5AL-E-ABSTIMMKREIS   TO HVZ-SK-AK-NUMMER             D05
+151300     MOVE KAC5AL-E-STATUS         TO HVZ-SK-STATUS                D05
+151310     IF KAC5AL-E-BUTAG            NUMERIC                         D05
+151320     THEN                                                         D05
+151330       MOVE KAC5AL-E-BUTAG        TO HVZ-SK-BUCHUNGSTAG-VON       D05
+151340                                     HVZ-SK-BUCHUNGSTAG-BIS       D05
+151350     ELSE                                                         D05
+151360       MOVE ZERO                  TO HVZ-SK-BUCHUNGSTAG-VON       D05
+151370       MOVE 99999999              TO HVZ-SK-BUCHUNGSTAG-BIS       D05
+151380     END-IF                                                       D05
+151390*                                                                 D05
+151400     CALL "AKAHVZ"                                                D05
+151410     USING                                                        D05
+151420       C-HVZ-SUCHEN                                               D05
+151430       HVZ-SATZ                                                   D05
+151440       HVZ-SUCH-KRITERIUM                                         D05
+151450       HVZ-TREFFERLISTE                                           D05
+151460       HVZ-RUECKGABE                                              D05
+151470     END-CALL                                                     D05
+151480*                                                                 D05
+151490     MOVE HVZ-GEWICHT             TO GSOVER-GEWICHT               D05
+151500     MOVE HVZ-ANZ-TREFFER         TO KAO5OF2-IND-LETZT            D05
+151510     PERFORM AUFTRAG-AKAHVZ-UEBERTRAGEN                           D05
+151520                            THRU AUFTRAG-AKAHVZ-UEBERTRAGEN-EXIT  D05
+151530            VARYING H-INDEX FROM 1 BY 1                           D05
+151540              UNTIL H-INDEX > HVZ-ANZ-TREFFER                     D05
+151550     .                                                            D05
+151560 AUFTRAG-AKAHVZ-SUCHE-1002.                                       D05
+151570 AUFTRAG-AKAHVZ-SUCHE-EXIT.                                       D05
+151580     EXIT.                                                        D05
+151590/---------------------------------------------------------------* D05
+151600* AUFTRAG-AKAHVZ-UEBERTRAGEN                                    * D05
+151610* Einen HVZ-Treffer nach KAO5OF2-AUSGABEBEREICH (H-INDEX)        * D05
+151620* uebertragen; nicht in HVZ-SATZ gefuehrte APO-Felder bleiben    * D05
+151630* dabei unbesetzt.                                               * D05
+151640*---------------------------------------------------------------* D05
+151650 AUFTRAG-AKAHVZ-UEBERTRAGEN SECTION.                              D05
+151660 AUFTRAG-AKAHVZ-UEBERTRAGEN-1001.                                 D05
+151670     MOVE HVZ-T-AK-NUMMER (H-INDEX)                               D05
+151680       TO KAO5OF2-APO-ABSTIMMKREIS-NR (H-INDEX)                   D05
+151690     MOVE HVZ-T-STATUS (H-INDEX)                                  D05
+151700       TO KAO5OF2-APO-STATUS (H-INDEX)                            D05
+151710     MOVE HVZ-T-HERKUNFT (H-INDEX)                                D05
+151720       TO KAO5OF2-APO-HERKUNFT (H-INDEX)                          D05
+151730     MOVE HVZ-T-KONTO-ID-ABSTIMM (H-INDEX)                        D05
+151740       TO KAO5OF2-APO-KONTO-ID-ABSTIMM (H-INDEX)                  D05
+151750     MOVE HVZ-T-BUCHUNGSTAG (H-INDEX)                             D05
+151760       TO KAO5OF2-APO-BUTAG (H-INDEX)                             D05
+151770     MOVE HVZ-T-LFD-NR (H-INDEX)                                  D05
+151780       TO KAO5OF2-APO-LFD-NR-APO (H-INDEX)                        D05
+151790     MOVE HVZ-T-VALUTA (H-INDEX)                                  D05
+151800       TO KAO5OF2-APO-VALUTA (H-INDEX)                            D05
+151810     MOVE HVZ-T-BETRAG (H-INDEX)                                  D05
+151820       TO KAO5OF2-APO-BETRAG (H-INDEX)                            D05
+151830     MOVE HVZ-T-WAEHRUNG (H-INDEX)                                D05
+151840       TO KAO5OF2-APO-WAEHRUNG (H-INDEX)                          D05
+151850     MOVE HVZ-T-SCHLIESSUNGSNUMMER (H-INDEX)                      D05
+151860       TO KAO5OF2-APO-SCHLIESSUNGSNR (H-INDEX)                    D05
+151870     MOVE HVZ-T-BEMERKUNG (H-INDEX)                               D05
+151880       TO KAO5OF2-APO-BEMERKUNG (H-INDEX)                         D05
+151890     .                                                            D05
+151900 AUFTRAG-AKAHVZ-UEBERTRAGEN-1002.                                 D05
+151910 AUFTRAG-AKAHVZ-UEBERTRAGEN-EXIT.                                 D05
+151920     EXIT.                                                        D05
+151930/
+151100 VERSORG-KADA-AKAC5AL-L SECTION.
 151200 VERSORG-KADA-AKAC5AL-L-1001.                                     
 151300*---------------------------------------------------------------* 
 151400* Versorgung CI-AUSGABEFELDER Fuer LIST-AUSKUNFT                  
@@ -705,9 +1024,13 @@
 154900       TO KAC5AL-A-TRANSAKTION-ID-FS 
 155000     MOVE KAO5OF2-APO-ISIN (H-INDEX)                         
 155100       TO KAC5AL-A-ISIN         
-155200     MOVE KAO5OF2-APO-NENNWERT (H-INDEX)                    
-155300       TO KAC5AL-A-NENNWERT  
-155400     MOVE KAO5OF2-APO-KONTO-ID-ORIG (H-INDEX)                 
+155200     MOVE KAO5OF2-APO-NENNWERT (H-INDEX)
+155300       TO KAC5AL-A-NENNWERT
+155310     MOVE KAO5OF2-APO-STUECKZAHL (H-INDEX)                        D04
+155320       TO KAC5AL-A-STUECKZAHL                                     D04
+155330     MOVE KAO5OF2-APO-ABWICKLUNGSSTATUS (H-INDEX)                 D04
+155340       TO KAC5AL-A-ABWICKLUNGSSTATUS                              D04
+155400     MOVE KAO5OF2-APO-KONTO-ID-ORIG (H-INDEX)
 155500       TO KAC5AL-A-KONTO-ID-ORIG
 155600     COMPUTE H-LAENGE-VWZWECK                           
 155700             = FUNCTION LENGTH (KAC5AL-A-VERWENDUNGSZWECK)     
