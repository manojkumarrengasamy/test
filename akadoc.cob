@@ -0,0 +1,398 @@
+000010* ELEMENTKOPF-COBOL-SOURCE ********************************%*
+000020*@CR                                                              CCC
+000030* COPYRIGHT (C) 2018                                              CCC
+000040* Fidelity National Information Services, Inc. and/or its         CCC
+000050* subsidiaries - All Rights Reserved worldwide.                   CCC
+000060* This document is protected under the trade secret and           CCC
+000070* copyright laws as the property of Fidelity National             CCC
+000080* Information Services, Inc. and/or its subsidiaries.             CCC
+000090* Copying, reproduction or distribution should be limited         CCC
+000100* and only to employees with a ( need to know )                   CCC
+000110* to do their job. Any disclosure of this document                CCC
+000120* to third parties is strictly prohibited.                        CCC
+000130*@CR
+000140*
+000150* ELEMENTIDENTIFIKATION :
+000160* -----------------------
+000170*
+000180*@a_element_info
+000190*@Titel         : Dokumente/Belege zu einer Schliessung
+000200*@Elementname   : akadoc.cob
+000210*@Elementtyp    : cob
+000220*@Version       : k151-00001
+000230*@Produkt       : ak
+000240*@Liefertiefe   : ja
+000250*@Kategorie     : sao
+000260*@BatchDialog   : beides
+000270*@Pruefe_aekz   : j
+000280*@e_element_info
+000290*
+000300*@Title        : Dokumente/Belege zu einer Schliessung          *
+000310* Verfasser    : Sabine Hartl                               *
+000320* Erstelldatum : 12.05.2023                                 *
+000330*                                                           *
+000340*@A-ELEMENTBESCHREIBUNG                                     *
+000350* Modul-Beschreibung:                                       *
+000360* ------------------                                        *
+000370* In diesem KORDOBA-Auftrag wird die Verwaltung von Verweisen*
+000380* auf Nachweisdokumente (E-Mail-Ablage, GL-Ausdruck, signier-*
+000390* tes Memo o.ae.) zu einer Schliessung durchgefuehrt. Die    *
+000400* Dokumente selbst werden nicht von KORDOBA gespeichert -    *
+000410* je Schliessung wird lediglich eine kurze Liste aus Dok-Typ,*
+000420* Bezeichnung und URL/Ablagekennung in der neuen Tabelle     *
+000430* KA02AKDS gefuehrt, geschluesselt ueber Schliessungsnummer  *
+000440* und eine laufende Nummer (1 bis C-MAX-DOK). Da die Zuord-  *
+000450* nung ausschliesslich ueber die Schliessungsnummer erfolgt, *
+000460* bleiben die Eintraege beim Freigeben/Ablehnen/Aufheben     *
+000470* einer Schliessung unveraendert erhalten - sie "reisen" mit *
+000480* der Schliessung, ohne dass AKA4OF oder KKA4AP etwas davon  *
+000490* wissen muessen.                                            *
+000500*@E-ELEMENTBESCHREIBUNG                                     *
+000510*                                                           *
+000520*@A-FUNKTION-1                                              *
+000530* Ein Dokument/Beleg zu einer Schliessung anlegen            *
+000540*                                                           *
+000550* Eingabefeldbelegungen:                                    *
+000560* Funktion "01-INT-DOK-ANLEGEN"                              *
+000570* KAIADOC-SCHLIESSUNGSNR, KAIADOC-DOK-TYP,                   *
+000580* KAIADOC-BEZEICHNUNG, KAIADOC-URL, KAIADOC-ERFASSER-ID      *
+000590*@E-FUNKTION-1                                              *
+000600*                                                           *
+000610*@A-FUNKTION-2                                              *
+000620* Alle zu einer Schliessung erfassten Dokumente/Belege lesen *
+000630*                                                           *
+000640* Eingabefeldbelegungen:                                    *
+000650* Funktion "01-INT-DOK-LISTE"                                *
+000660* KAIADOC-SCHLIESSUNGSNR                                     *
+000670*@E-FUNKTION-2                                              *
+000680*                                                           *
+000690*@A-MODULAUFRUF                                             *
+000700* Aufrufparameter: 1. Funktion               (I)            *
+000710*                  2. Konfigurations-Id      (I)            *
+000720*                  3. Objekt                 (I)            *
+000730*                  4. Verstaendigungsbereich (O)            *
+000740*                  5. Eingabebereich         (I)            *
+000750*                  6. Ausgabebereich         (O)            *
+000760*                  7. DUMMY                  (I/O)          *
+000770*                  8. Indices                (I)            *
+000780*                                                           *
+000790* CALL "CGSAUF"                                             *
+000800* USING C-AUF-AUFRUF-AL                                     *
+000810*       C-KONFIG-ID-KA                                      *
+000820*       C-OBJEKT-AKADOC                                     *
+000830*       GSOVER-VERSTAENDIGUNGSBEREICH                       *
+000840*       KAIADOC-EINGABEBEREICH                              *
+000850*       KAOADOC-AUSGABEBEREICH                               *
+000860*       DUMMY                                                *
+000870*       D-KAXIND-INDICES                                     *
+000880*@E-MODULAUFRUF                                             *
+000890*                                                           *
+000900*@A-ENTRY                                                   *
+000910* Entryname       : AKADOC                                  *
+000920*@E-ENTRY                                                   *
+000930*                                                           *
+000940*@A-MODUL                                                   *
+000950* Gerufene Moduln/Auftraege:                                *
+000960*                   CGSTAB                                  *
+000970*@E-MODUL                                                   *
+000980*                                                           *
+000990*@A-COBOL-COPY                                              *
+001000* Benoetigte COBOL-Copies:                                  *
+001010* DCTGRCGE  : RETURNCODE GEWICHTE                           *
+001020* CGSOVER   : VERSTAENDIGUNGSBEREICH                        *
+001030* CGSTTAB   : TRANSIENTER BEREICH ZUGRIFF PARAMETERTABELLEN *
+001040* DKAXIND   : INDICES                                       *
+001050* CKAXIND   : INDICES                                       *
+001060* CKAIADOC  : EINGABEBEREICH AKADOC                         *
+001070* CKAOADOC  : AUSGABEBEREICH AKADOC                         *
+001080* CKAI0AKS  : EINGABEBEREICH TABELLE KA02AKDS                *
+001090* CKAO0AKS  : AUSGABEBEREICH TABELLE KA02AKDS                *
+001100*@E-COBOL-COPY                                              *
+001110*
+001120* AENDERUNGSPROTOKOLL:                                      *
+001130* --------------------                                      *
+001140* D01 R63344                                                *     D01
+001150*     Neuanlage - Verwaltung von Dokument-/Beleg-Verweisen   *     D01
+001160*     zu einer Schliessung (Tabelle KA02AKDS).               *     D01
+001170*     Datum: 12.05.2023                          NKZ: HRT   *     D01
+001180*                                                           *     D01
+001190* ENDE ELEMENTKOPF ******************************************
+001200/
+001210 IDENTIFICATION DIVISION.
+001220 PROGRAM-ID. AKADOC.
+001230 ENVIRONMENT DIVISION.
+001240 CONFIGURATION SECTION.
+001250 SPECIAL-NAMES.
+001260     DECIMAL-POINT                IS COMMA.
+001270 DATA DIVISION.
+001280 WORKING-STORAGE SECTION.
+001290 01  VERS-INF.
+001300     05  FILLER PIC X(13) VALUE "ELEM=akadoc  ".
+001310     05  FILLER PIC X(15) VALUE "VERS=k151-00001".
+001320*---------------------------------------------------------------*
+001330* Returncode-Gewichte                                           *
+001340*---------------------------------------------------------------*
+001350  COPY DCTGRCGE.
+001360*---------------------------------------------------------------*
+001370* Konstanten                                                    *
+001380*---------------------------------------------------------------*
+001390 01  KONSTANTE-AKADOC.
+001400     05 C-01-INT-DOK-ANLEGEN      PIC X(040) VALUE
+001410                            "01-INT-DOK-ANLEGEN".
+001420     05 C-01-INT-DOK-LISTE        PIC X(040) VALUE
+001430                            "01-INT-DOK-LISTE".
+001440     05 C-KONFIG-ID-KA            PIC X(002) VALUE "KA".
+001441     05 C-KONFIG-ID-GS            PIC X(002) VALUE "GS".
+001450     05 C-OBJEKT-TAB-KA02AKDS     PIC X(009) VALUE "KA02AKDS".
+001451     05 C-OBJEKT-TAB-ANMELDEDATEN PIC X(020) VALUE "ANMELDEDATEN".
+001460     05 C-TAB-LESEN-EQUAL         PIC X(040) VALUE "LESEN-EQUAL".
+001470     05 C-TAB-SCHREIBEN-EQUAL     PIC X(040)
+001480                            VALUE "SCHREIBEN-EQUAL".
+001481     05 C-TAB-ANM-DAT-LESEN       PIC X(040) VALUE
+001482                            "ANM-DAT-LESEN".
+001490     05 C-MAX-DOK                 PIC 9(002) VALUE 10.
+001500     05 C-1                       PIC 9(002) VALUE 1.
+001510*---------------------------------------------------------------*
+001520* Transientbereich fuer den Zugriff auf CGSTAB                  *
+001530*---------------------------------------------------------------*
+001540  COPY CGSTTAB.
+001541*---------------------------------------------------------------*
+001542* Anmeldedaten des angemeldeten Benutzers                       *
+001543*---------------------------------------------------------------*
+001544  COPY CGSO1ANM.
+001550*---------------------------------------------------------------*
+001560* Ein-/Ausgabebereich Tabelle KA02AKDS                          *
+001570*---------------------------------------------------------------*
+001580  COPY CKAI0AKS.
+001590  COPY CKAO0AKS.
+001600*---------------------------------------------------------------*
+001610* Hilfsfelder                                                   *
+001620*---------------------------------------------------------------*
+001621 01  H-DUMMY                      PIC X(001).
+001630 01  H-LFD-NR                     PIC 9(002).
+001640 01  H-DOK-GEFUNDEN-KZ            PIC X(001).
+001650     88 DOK-GEFUNDEN              VALUE "J".
+001660     88 DOK-N-GEFUNDEN            VALUE "N".
+001670 01  H-TIMESTAMP-FIELDS.
+001680     05 H-DH-TIMESTAMP.
+001690        10 H-CURRENT-YEAR         PIC X(004).
+001700        10 H-CURRENT-MONTH        PIC X(002).
+001710        10 H-CURRENT-DAY          PIC X(002).
+001720        10 H-CURRENT-HOUR         PIC X(002).
+001730        10 H-CURRENT-MINUTE       PIC X(002).
+001740        10 H-CURRENT-SECOND       PIC X(002).
+001750        10 H-CURRENT-MS           PIC X(002).
+001760     05 FILLER                    PIC X(005).
+001770/****************************************************************
+001780 LINKAGE SECTION.
+001790*---------------------------------------------------------------*
+001800* Funktion                                                      *
+001810*---------------------------------------------------------------*
+001820 01 AUF-FUNKTION                  PIC X(040).
+001830*---------------------------------------------------------------*
+001840* Konfigurations-Kennzeichen                                    *
+001850*---------------------------------------------------------------*
+001860 01 KONFIG-ID                     PIC X(002).
+001870*---------------------------------------------------------------*
+001880* Auftragsname                                                  *
+001890*---------------------------------------------------------------*
+001900 01 OBJEKT-AUFTRAGS-ID            PIC X(020).
+001910*---------------------------------------------------------------*
+001920* Verstaendigungsbereich des Aufrufers                          *
+001930*---------------------------------------------------------------*
+001940  COPY CGSOVER.
+001950*---------------------------------------------------------------*
+001960* Eingabebereich fuer den StandAlone-Auftrag AKADOC             *
+001970*---------------------------------------------------------------*
+001980  COPY CKAIADOC.
+001990*---------------------------------------------------------------*
+002000* Ausgabebereich fuer den StandAlone-Auftrag AKADOC             *
+002010*---------------------------------------------------------------*
+002020  COPY CKAOADOC.
+002030*---------------------------------------------------------------*
+002040* DUMMY (kein Transientbereich benoetigt)                       *
+002050*---------------------------------------------------------------*
+002060 01 LS-DUMMY                      PIC X(001).
+002070*---------------------------------------------------------------*
+002080* Indices                                                       *
+002090*---------------------------------------------------------------*
+002100  COPY CKAXIND.
+002110/****************************************************************
+002120 PROCEDURE DIVISION
+002130     USING AUF-FUNKTION
+002140           KONFIG-ID
+002150           OBJEKT-AUFTRAGS-ID
+002160           GSOVER-VERSTAENDIGUNGSBEREICH
+002170           KAIADOC-EINGABEBEREICH
+002180           KAOADOC-AUSGABEBEREICH
+002190           LS-DUMMY
+002200           KAXIND-INDICES
+002210           .
+002220*---------------------------------------------------------------*
+002230* Steuerung des KORDOBA-Auftrags                                *
+002240*---------------------------------------------------------------*
+002250 STEUER-AKADOC SECTION.
+002260 STEUER-AKADOC-1001.
+002270     PERFORM INITIALISIERUNG
+002280     EVALUATE KAIADOC-FUNKTION
+002290     WHEN C-01-INT-DOK-ANLEGEN
+002300       PERFORM VERARB-DOK-ANLEGEN
+002310     WHEN C-01-INT-DOK-LISTE
+002320       PERFORM VERARB-DOK-LISTE
+002330     WHEN OTHER
+002340       MOVE C-GEW-FEHLER          TO GSOVER-GEWICHT
+002350       GO TO PROGRAMM-VERLASSEN
+002360     END-EVALUATE
+002370     .
+002380 STEUER-AKADOC-1002.
+002390     GO TO PROGRAMM-VERLASSEN.
+002400*---------------------------------------------------------------*
+002410* Initialisierung                                                *
+002420*---------------------------------------------------------------*
+002430 INITIALISIERUNG SECTION.
+002440 INITIALISIERUNG-1001.
+002450     MOVE C-GEW-NICHT-GESETZT     TO GSOVER-GEWICHT
+002460     MOVE SPACE                   TO GSOVER-RETURNCODE
+002465     PERFORM LESEN-ANMELDEDATEN
+002470     .
+002480 INITIALISIERUNG-1002.
+002490     EXIT.
+002491*---------------------------------------------------------------*
+002492* Lesen der Anmeldedaten des angemeldeten Benutzers             *
+002493*---------------------------------------------------------------*
+002494 LESEN-ANMELDEDATEN SECTION.
+002495 LESEN-ANMELDEDATEN-1001.
+002496     CALL "CGSTAB"
+002497     USING C-TAB-ANM-DAT-LESEN
+002498           C-KONFIG-ID-GS
+002499           C-OBJEKT-TAB-ANMELDEDATEN
+002500           GSOVER-VERSTAENDIGUNGSBEREICH
+002501           H-DUMMY
+002502           GSO1ANM-AUSGABEBEREICH
+002503           GSTTAB-EIN-AUSGABEBEREICH
+002504     END-CALL
+002505     MOVE C-GEW-NICHT-GESETZT     TO GSOVER-GEWICHT
+002506     .
+002507 LESEN-ANMELDEDATEN-1002.
+002508     EXIT.
+002500*---------------------------------------------------------------*
+002510* Dokument/Beleg zu einer Schliessung anlegen                   *
+002520*---------------------------------------------------------------*
+002530 VERARB-DOK-ANLEGEN SECTION.
+002540 VERARB-DOK-ANLEGEN-1001.
+002550     SET DOK-N-GEFUNDEN           TO TRUE
+002560     PERFORM DOK-FREIEN-PLATZ-SUCHEN
+002570                          VARYING H-LFD-NR FROM 1 BY 1
+002580                          UNTIL H-LFD-NR > C-MAX-DOK
+002590                          OR DOK-GEFUNDEN
+002600     IF DOK-N-GEFUNDEN
+002610     THEN
+002620       MOVE C-GEW-FEHLER          TO GSOVER-GEWICHT
+002630       GO TO PROGRAMM-VERLASSEN
+002640     END-IF
+002650     MOVE FUNCTION CURRENT-DATE   TO H-TIMESTAMP-FIELDS
+002660     MOVE KAIADOC-SCHLIESSUNGSNR  TO KAO0AKS-SCHLIESSUNGSNR
+002670     MOVE H-LFD-NR                TO KAO0AKS-LFD-NR
+002680     MOVE KAIADOC-DOK-TYP         TO KAO0AKS-DOK-TYP
+002690     MOVE KAIADOC-BEZEICHNUNG     TO KAO0AKS-BEZEICHNUNG
+002700     MOVE KAIADOC-URL             TO KAO0AKS-URL
+002710     MOVE GSO1ANM-BENUTZERIDENTIFIKATION
+002711                                  TO KAO0AKS-ERFASSER-ID
+002720     MOVE H-DH-TIMESTAMP          TO KAO0AKS-ERFASSUNGS-TS
+002730     MOVE KAIADOC-SCHLIESSUNGSNR  TO KAI0AKS-SCHLIESSUNGSNR
+002740     MOVE H-LFD-NR                TO KAI0AKS-LFD-NR
+002750     CALL "CGSTAB" USING
+002760          C-TAB-SCHREIBEN-EQUAL
+002770          C-KONFIG-ID-KA
+002780          C-OBJEKT-TAB-KA02AKDS
+002790          GSOVER-VERSTAENDIGUNGSBEREICH
+002800          KAI0AKS-EINGABEBEREICH
+002810          KAO0AKS-AUSGABEBEREICH
+002820          GSTTAB-EIN-AUSGABEBEREICH
+002830     END-CALL
+002840     .
+002850 VERARB-DOK-ANLEGEN-1002.
+002860     EXIT.
+002870*---------------------------------------------------------------*
+002880* Naechste freie laufende Nummer zu einer Schliessungsnummer    *
+002890* suchen (erste noch nicht mit CGSTAB LESEN-EQUAL auffindbare)   *
+002900*---------------------------------------------------------------*
+002910 DOK-FREIEN-PLATZ-SUCHEN SECTION.
+002920 DOK-FREIEN-PLATZ-SUCHEN-1001.
+002930     MOVE KAIADOC-SCHLIESSUNGSNR  TO KAI0AKS-SCHLIESSUNGSNR
+002940     MOVE H-LFD-NR                TO KAI0AKS-LFD-NR
+002950     CALL "CGSTAB" USING
+002960          C-TAB-LESEN-EQUAL
+002970          C-KONFIG-ID-KA
+002980          C-OBJEKT-TAB-KA02AKDS
+002990          GSOVER-VERSTAENDIGUNGSBEREICH
+003000          KAI0AKS-EINGABEBEREICH
+003010          KAO0AKS-AUSGABEBEREICH
+003020          GSTTAB-EIN-AUSGABEBEREICH
+003030     END-CALL
+003040     IF GSOVER-GEWICHT            NOT = C-GEW-NICHT-GESETZT
+003050     THEN
+003060       SET DOK-GEFUNDEN          TO TRUE
+003070       MOVE C-GEW-NICHT-GESETZT   TO GSOVER-GEWICHT
+003080     END-IF
+003090     .
+003100 DOK-FREIEN-PLATZ-SUCHEN-1002.
+003110     EXIT.
+003120*---------------------------------------------------------------*
+003130* Alle zu einer Schliessung erfassten Dokumente/Belege lesen    *
+003140*---------------------------------------------------------------*
+003150 VERARB-DOK-LISTE SECTION.
+003160 VERARB-DOK-LISTE-1001.
+003170     MOVE ZERO                    TO KAOADOC-ANZ-TREFFER
+003180     SET DOK-N-GEFUNDEN           TO TRUE
+003190     PERFORM DOK-ZEILE-LESEN
+003200                          VARYING H-LFD-NR FROM 1 BY 1
+003210                          UNTIL H-LFD-NR > C-MAX-DOK
+003220     MOVE C-GEW-NICHT-GESETZT     TO GSOVER-GEWICHT
+003230     .
+003240 VERARB-DOK-LISTE-1002.
+003250     EXIT.
+003260*---------------------------------------------------------------*
+003270* Eine Zeile der Tabelle KA02AKDS lesen und, falls vorhanden,    *
+003280* in die Trefferliste uebernehmen                                *
+003290*---------------------------------------------------------------*
+003300 DOK-ZEILE-LESEN SECTION.
+003310 DOK-ZEILE-LESEN-1001.
+003320     MOVE KAIADOC-SCHLIESSUNGSNR  TO KAI0AKS-SCHLIESSUNGSNR
+003330     MOVE H-LFD-NR                TO KAI0AKS-LFD-NR
+003340     CALL "CGSTAB" USING
+003350          C-TAB-LESEN-EQUAL
+003360          C-KONFIG-ID-KA
+003370          C-OBJEKT-TAB-KA02AKDS
+003380          GSOVER-VERSTAENDIGUNGSBEREICH
+003390          KAI0AKS-EINGABEBEREICH
+003400          KAO0AKS-AUSGABEBEREICH
+003410          GSTTAB-EIN-AUSGABEBEREICH
+003420     END-CALL
+003430     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+003440     THEN
+003450       ADD C-1                    TO KAOADOC-ANZ-TREFFER
+003460       MOVE KAO0AKS-LFD-NR
+003470         TO KAOADOC-LFD-NR (KAOADOC-ANZ-TREFFER)
+003480       MOVE KAO0AKS-DOK-TYP
+003490         TO KAOADOC-DOK-TYP (KAOADOC-ANZ-TREFFER)
+003500       MOVE KAO0AKS-BEZEICHNUNG
+003510         TO KAOADOC-BEZEICHNUNG (KAOADOC-ANZ-TREFFER)
+003520       MOVE KAO0AKS-URL
+003530         TO KAOADOC-URL (KAOADOC-ANZ-TREFFER)
+003540       MOVE KAO0AKS-ERFASSER-ID
+003550         TO KAOADOC-ERFASSER-ID (KAOADOC-ANZ-TREFFER)
+003560       MOVE KAO0AKS-ERFASSUNGS-TS
+003570         TO KAOADOC-ERFASSUNGS-TS (KAOADOC-ANZ-TREFFER)
+003580     END-IF
+003590     .
+003600 DOK-ZEILE-LESEN-1002.
+003610     EXIT.
+003620*---------------------------------------------------------------*
+003630* Programmende                                                  *
+003640*---------------------------------------------------------------*
+003650 PROGRAMM-VERLASSEN SECTION.
+003660 PROGRAMM-VERLASSEN-1001.
+003670     EXIT PROGRAM.
+003680 PROGRAMM-VERLASSEN-1002.
+003690     EXIT.
