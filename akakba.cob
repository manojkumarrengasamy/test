@@ -0,0 +1,543 @@
+000010* ELEMENTKOPF-COBOL-SOURCE ********************************%*
+000100*@CR                                                              CCC
+000150* COPYRIGHT (C) 2018                                              CCC
+000151* Fidelity National Information Services, Inc. and/or its         CCC
+000152* subsidiaries - All Rights Reserved worldwide.                   CCC
+000153* This document is protected under the trade secret and           CCC
+000154* copyright laws as the property of Fidelity National             CCC
+000155* Information Services, Inc. and/or its subsidiaries.             CCC
+000156* Copying, reproduction or distribution should be limited         CCC
+000157* and only to employees with a ( need to know )                   CCC
+000158* to do their job. Any disclosure of this document                CCC
+000159* to third parties is strictly prohibited.                        CCC
+000160*@CR
+000160*
+000160* ELEMENTIDENTIFIKATION :
+000160* -----------------------
+000160*
+000160*@a_element_info
+000160*@Titel         : Kontrollbericht Konten-/Postenbestandsabgleich
+000160*@Elementname   : akakba.cob
+000160*@Elementtyp    : cob
+000160*@Version       : k151-00001
+000160*@Produkt       : ak
+000160*@Liefertiefe   : nur_lesen
+000160*@Kategorie     : sao
+000160*@BatchDialog   : batch
+000160*@Pruefe_aekz   : j
+000160*@e_element_info
+000160*
+001000*@Title        : Kontrollbericht Konten-/Postenbestandsabgleich *
+001100* Verfasser    : Andreas Wegmann                            *
+001200* Erstelldatum : 05.04.2024                                 *
+001400*                                                           *
+001500*@A-ELEMENTBESCHREIBUNG                                     *
+001600* Modul-Beschreibung:                                       *
+001700* ------------------                                        *
+001800* Batchprogramm, das je Abstimmkreis (Zeilenscan KA000AKRS,   *
+001900* CKA0AKRS, wie in AKAAGR/AKAESK/AKAKPI) die Konten aus        *
+002000* KA000AKKTO (Zeilenscan CGSTAB/KAI0AKK/KAO0AKK, wie in AKASAL *
+002100* LESEN-TAB-AKKTO) gegen die offenen Abstimmposten aus AKA5OF  *
+002200* (Funktion 01-STD-APO-LIST-SUCHE, Status = C-STATUS-OFFEN)    *
+002300* abgleicht. Je Konto wird ueber KKA5KT (Funktion               *
+002400* C-01-INT-LES-KTO, analog AKASAL AUFRUF-KKA5KT) der Saldo     *
+002500* gelesen und zur Kontensummen-Salden des Abstimmkreises        *
+002600* aufsummiert. Je offenem Posten wird KAO5OF2-APO-HERKUNFT/      *
+002700* KAO5OF2-APO-KONTO-ID-ABSTIMM gegen die zuvor eingelesene      *
+002800* Kontentabelle des Abstimmkreises geprueft - findet sich kein  *
+002900* passendes Konto, gilt der Posten als verwaist und wird        *
+003000* gezaehlt; andernfalls geht sein Betrag in die Postensumme     *
+003100* ein. Am Ende jedes Abstimmkreises wird eine Zeile mit Anzahl  *
+003200* Konten, Anzahl offener Posten, Anzahl verwaister Posten sowie *
+003300* der Saldenabweichung (Kontensumme ./. Postensumme) in die     *
+003400* Ausgabedatei KBKRPT geschrieben; ein Abstimmkreis mit         *
+003500* verwaisten Posten oder einer Abweichung ausserhalb der        *
+003600* Toleranz C-ABWEICHUNG-TOLERANZ erhaelt den Status "ABW" statt *
+003700* "OK", damit Stichtag-Auffaelligkeiten aus dem Tagesabschluss  *
+003800* sofort auffallen und nicht erst als Supportfall Wochen        *
+003900* spaeter auftauchen.                                          *
+004000*@E-ELEMENTBESCHREIBUNG                                     *
+004100*                                                           *
+004200*@A-COBOL-COPY                                              *
+004300* Benoetigte COBOL-Copies:                                  *
+004400* DCTGRCGE   : RETURNCODE GEWICHTE                          *
+004500* CGSOVER    : VERSTAENDIGUNGSBEREICH                       *
+004600* CKAI5OF2   : EINGABEBEREICH AKA5OF                        *
+004700* CKAI5OF3   : EINGABEBEREICH AKA5OF                        *
+004800* CKAO5OF2   : AUSGABEBEREICH AKA5OF                        *
+004900* DKAXIND    : INDICES AKA5OF                               *
+005000* CKAXIND    : INDICES AKA5OF                               *
+005100* CKA0AKRS   : ZEILENWEISER EINGABE-/AUSGABEBEREICH KA000AKRS *
+005200* CKAI0AKK   : ZEILENWEISER EINGABEBEREICH KA000AKKTO        *
+005300* CKAO0AKK   : ZEILENWEISER AUSGABEBEREICH KA000AKKTO        *
+005400* CKAI5KT1   : EINGABEBEREICH KKA5KT                         *
+005500* CKAO5KT1   : AUSGABEBEREICH KKA5KT                         *
+005600*@E-COBOL-COPY                                              *
+005700*                                                           *
+090000* AENDERUNGSPROTOKOLL:                                      *
+090050* --------------------                                      *
+090051* D01 R49000                                                *     D01
+090052*     Neuanlage - Kontrollbericht je Abstimmkreis: Anzahl     *     D01
+090053*     Konten und offener Posten, Anzahl verwaister Posten      *     D01
+090054*     (offener Posten ohne zugehoeriges Konto) sowie           *     D01
+090055*     Saldenabweichung Kontensumme ./. Postensumme, Ausgabe-   *     D01
+090056*     datei KBKRPT als taegliche Abgleichkontrolle nach dem    *     D01
+090057*     Laden der Konten-/Postenbestaende.                       *     D01
+090058*     Datum: 05.04.2024                          NKZ: WEG   *     D01
+090059*                                                           *     D01
+090060* D02 R49000                                                *     D02
+090061*     Mainline lief nach der Verarbeitung ohne STOP RUN in   *     D02
+090062*     die naechste Programmsektion durch. STOP RUN ergaenzt. *     D02
+090063*     Datum: 15.10.2024                          NKZ: HRT   *     D02
+090064*                                                           *     D02
+090065* D03 R49000                                                *     D03
+090066*     2300-KONTEN-EINLESEN/2310-LESEN-AKKTO-ZEILE korrigiert:*     D03
+090067*     fehlendes 88 AKNR-SUCHEN ergaenzt und der Zeilenscan   *     D03
+090068*     gegen KA000AKKTO auf COPY CGSTTAB/GSTTAB-ZEILENNUMMER  *     D03
+090069*     umgestellt, wie im Zeilenscan gegen KA000AKKTO an      *     D03
+090070*     anderer Stelle bereits ueblich.                        *     D03
+090071*     Datum: 01.02.2025                          NKZ: WEG   *     D03
+090072*                                                           *     D03
+100000* ENDE ELEMENTKOPF ******************************************
+100100/
+100200 IDENTIFICATION DIVISION.
+100300 PROGRAM-ID. AKAKBA.
+100400 ENVIRONMENT DIVISION.
+100500 CONFIGURATION SECTION.
+100600 SPECIAL-NAMES.
+100700     DECIMAL-POINT                IS COMMA.
+100800 INPUT-OUTPUT SECTION.
+100900 FILE-CONTROL.
+101000     SELECT KBKRPT                ASSIGN TO "KBKRPT"
+101100                                  ORGANIZATION IS LINE SEQUENTIAL.
+101400 DATA DIVISION.
+101500 FILE SECTION.
+101900 FD  KBKRPT
+102000     RECORDING MODE IS F.
+102100 01  KBK-DRUCKZEILE               PIC X(100).
+102300*---------------------------------------------------------------*
+102400* WORKING-STORAGE-Section                                       *
+102500*---------------------------------------------------------------*
+102600 WORKING-STORAGE SECTION.
+102700 01  VERS-INF.
+102800     05  FILLER PIC X(13) VALUE "ELEM=akakba  ".
+102900     05  FILLER PIC X(15) VALUE "VERS=k151-00001".
+103000/---------------------------------------------------------------*
+103100* Konstanten                                                    *
+103200*---------------------------------------------------------------*
+103300 01  GS-KONSTANTEN.
+103400     20 C-KONFIG-ID-KA            PIC X(002) VALUE "KA".
+103500     20 C-AKAKBA                  PIC X(006) VALUE "AKAKBA".
+103600     20 C-OBJEKT-TAB-KA03AKRS     PIC X(009) VALUE "KA03AKRS".
+103650     20 C-OBJEKT-TAB-KA03AKKTO    PIC X(009) VALUE "KA03AKKTO".
+103700     20 C-01-STD-APO-LIST-SUCHE   PIC X(040)
+103800                                  VALUE "01-STD-APO-LIST-SUCHE".
+103900     20 C-01-INT-LES-KTO          PIC X(040)
+104000                                  VALUE "01-INT-LES-KTO".
+104100     20 C-1                       PIC 9(004) COMP-5 VALUE 1.
+104200     20 C-TAB-LESEN-ZEILE         PIC X(040) VALUE "LESEN-ZEILE".
+104300     20 C-AUF-AUFRUF-AL           PIC X(040) VALUE "AUFRUF-AL".
+104400     20 C-OBJEKT-AUFTRAG-KKA5KT   PIC X(020) VALUE "KKA5KT".
+104500     20 C-MAX-KONTEN              PIC 9(003) VALUE 200.
+104600     20 C-ABWEICHUNG-TOLERANZ     PIC 9(009)V9(003)
+104700                                  VALUE 0,01.
+104800 01  C-STATI.
+104900     05 C-STATUS-OFFEN            PIC 9(001) VALUE 2.
+105000 01  C-KBK-STATI.
+105100     05 C-KBK-STATUS-OK           PIC X(003) VALUE "OK ".
+105200     05 C-KBK-STATUS-ABW          PIC X(003) VALUE "ABW".
+105300/---------------------------------------------------------------*
+105400* Formatzeile Ausgabedatei KBKRPT                               *
+105500*---------------------------------------------------------------*
+105600 01  KBK-DETAIL.
+105700     05 KBK-D-LAUFDATUM           PIC 9(008).
+105800     05 FILLER                    PIC X(001) VALUE SPACE.
+105900     05 KBK-D-AK-NUMMER           PIC 9(005).
+106000     05 FILLER                    PIC X(001) VALUE SPACE.
+106100     05 KBK-D-ANZ-KONTEN          PIC 9(005).
+106200     05 FILLER                    PIC X(001) VALUE SPACE.
+106300     05 KBK-D-ANZ-OFFEN           PIC 9(007).
+106400     05 FILLER                    PIC X(001) VALUE SPACE.
+106500     05 KBK-D-ANZ-VERWAIST        PIC 9(007).
+106600     05 FILLER                    PIC X(001) VALUE SPACE.
+106700     05 KBK-D-ABWEICHUNG          PIC S9(011)V9(003) SIGN LEADING
+106800                                  SEPARATE.
+106900     05 FILLER                    PIC X(001) VALUE SPACE.
+107000     05 KBK-D-STATUS              PIC X(003).
+107100     05 FILLER                    PIC X(045).
+107200/---------------------------------------------------------------*
+107300* Meldungsgewichte                                              *
+107400*---------------------------------------------------------------*
+107500  COPY DCTGRCGE.
+107600/---------------------------------------------------------------*
+107700* Verstaendigungsbereich, Indices, Auftragsschnittstelle AKA5OF *
+107800*---------------------------------------------------------------*
+107900  COPY CGSOVER.
+108000  COPY DKAXIND.
+108100  COPY CKAXIND.
+108200  COPY CKAI5OF2.
+108300  COPY CKAI5OF3.
+108400  COPY CKAO5OF2.
+108500/---------------------------------------------------------------*
+108600* Zeilenweiser Zugriff auf KA000AKRS (alle Abstimmkreise)       *
+108700*---------------------------------------------------------------*
+108800  COPY CKA0AKRS.
+108900/---------------------------------------------------------------*
+109000* Zeilenweiser Zugriff auf KA000AKKTO (Konten eines AK)         *
+109100*---------------------------------------------------------------*
+109200  COPY CKAI0AKK.
+109300  COPY CKAO0AKK.
+109350  COPY CGSTTAB.
+109400/---------------------------------------------------------------*
+109500* Eingabe-/Ausgabebereich KKA5KT (Kontosaldo lesen)             *
+109600*---------------------------------------------------------------*
+109700  COPY CKAI5KT1.
+109800  COPY CKAO5KT1.
+109900/---------------------------------------------------------------*
+110000* Arbeitstabelle Konten des aktuellen Abstimmkreises            *
+110100*---------------------------------------------------------------*
+110200 01  KONTEN-TABELLE.
+110300     05  KONTEN-EINTRAG OCCURS 200.
+110400         10  KT-HERKUNFT          PIC X(010).
+110500         10  KT-KONTO-ID          PIC X(020).
+110600/---------------------------------------------------------------*
+110700* Hilfsvariable                                                 *
+110800*---------------------------------------------------------------*
+110900 01  H-LFD-ZEILE                  PIC 9(009) COMP-3.
+111000 01  H-NAECHSTE-ZEILE             PIC 9(009) COMP-3.
+111100 01  H-AK-GEFUNDEN                PIC X(001).
+111200     88 AKRS-GEFUNDEN             VALUE "J".
+111300     88 AKRS-N-GEFUNDEN           VALUE "N".
+111400 01  H-KTO-GEFUNDEN               PIC X(001).
+111450     88 AKNR-SUCHEN               VALUE "S".
+111500     88 AKNR-GEFUNDEN             VALUE "J".
+111600     88 AKNR-N-GEFUNDEN           VALUE "N".
+111700 01  H-LAUFDATUM                  PIC 9(008).
+111800 01  DUMMY                        PIC X(001).
+111900 01  H-INDEX                      PIC 9(003) COMP-3.
+112000 01  H-KTO-LFD-ZEILE              PIC 9(009) COMP-3.
+112100 01  H-KTO-NAECHSTE-ZEILE         PIC 9(009) COMP-3.
+112200 01  H-ANZ-KONTEN                 PIC 9(005) COMP-3.
+112300 01  H-SUCH-INDEX                 PIC 9(003) COMP-3.
+112400 01  H-KONTO-GEFUNDEN-KZ          PIC X(001).
+112500     88 KONTO-GEFUNDEN            VALUE "J".
+112600     88 KONTO-N-GEFUNDEN          VALUE "N".
+112700 01  H-ANZ-OFFEN                  PIC 9(007) COMP-3.
+112800 01  H-ANZ-VERWAIST               PIC 9(007) COMP-3.
+112900 01  H-SUMME-SALDEN               PIC S9(011)V9(003) COMP-3.
+113000 01  H-SUMME-OFFENE-APOS          PIC S9(011)V9(003) COMP-3.
+113100 01  H-ABWEICHUNG                 PIC S9(011)V9(003) COMP-3.
+113200 01  H-ABWEICHUNG-ABS             PIC S9(011)V9(003) COMP-3.
+113300/****************************************************************
+113400 PROCEDURE DIVISION.
+113500*****************************************************************
+113600 0000-MAINLINE SECTION.
+113700 0000-MAINLINE-1001.
+113800     PERFORM 1000-INITIALISIERUNG THRU 1000-INITIALISIERUNG-EXIT
+113900     PERFORM 2000-VERARBEITUNG    THRU 2000-VERARBEITUNG-EXIT
+114000     PERFORM 9999-EXIT            THRU 9999-EXIT-EXIT
+114050     STOP RUN                                                     D02
+114100     .
+114200 0000-MAINLINE-1002.
+114300     EXIT.
+114400/---------------------------------------------------------------*
+114500* Initialisierung                                                *
+114600*---------------------------------------------------------------*
+114700 1000-INITIALISIERUNG SECTION.
+114800 1000-INITIALISIERUNG-1001.
+114900     OPEN OUTPUT KBKRPT
+115000     ACCEPT H-LAUFDATUM           FROM DATE YYYYMMDD
+115100     MOVE D-KAXIND-INDICES        TO KAXIND-INDICES
+115200     .
+115300 1000-INITIALISIERUNG-1002.
+115400 1000-INITIALISIERUNG-EXIT.
+115500     EXIT.
+115600/---------------------------------------------------------------*
+115700* Verarbeitung: alle Abstimmkreise durchlaufen                  *
+115800*---------------------------------------------------------------*
+115900 2000-VERARBEITUNG SECTION.
+116000 2000-VERARBEITUNG-1001.
+116100     PERFORM 2100-LESEN-AKRS      THRU 2100-LESEN-AKRS-EXIT
+116200     PERFORM UNTIL AKRS-N-GEFUNDEN
+116300       PERFORM 2200-AK-VERARBEITEN THRU 2200-AK-VERARBEITEN-EXIT
+116400       PERFORM 2100-LESEN-AKRS-NEXT
+116500                                  THRU 2100-LESEN-AKRS-NEXT-EXIT
+116600     END-PERFORM
+116700     .
+116800 2000-VERARBEITUNG-1002.
+116900 2000-VERARBEITUNG-EXIT.
+117000     EXIT.
+117100/---------------------------------------------------------------*
+117200* 1. Zeile aus KA000AKRS lesen                                  *
+117300*---------------------------------------------------------------*
+117400 2100-LESEN-AKRS SECTION.
+117500 2100-LESEN-AKRS-1001.
+117600     MOVE C-1                     TO H-LFD-ZEILE
+117700     PERFORM 2110-LESEN-AKRS-ZEILE THRU 2110-LESEN-AKRS-ZEILE-EXIT
+117800     .
+117900 2100-LESEN-AKRS-1002.
+118000 2100-LESEN-AKRS-EXIT.
+118100     EXIT.
+118200/---------------------------------------------------------------*
+118300* Naechste Zeile aus KA000AKRS lesen                            *
+118400*---------------------------------------------------------------*
+118500 2100-LESEN-AKRS-NEXT SECTION.
+118600 2100-LESEN-AKRS-NEXT-1001.
+118700     MOVE H-NAECHSTE-ZEILE        TO H-LFD-ZEILE
+118800     PERFORM 2110-LESEN-AKRS-ZEILE THRU 2110-LESEN-AKRS-ZEILE-EXIT
+118900     .
+119000 2100-LESEN-AKRS-NEXT-1002.
+119100 2100-LESEN-AKRS-NEXT-EXIT.
+119200     EXIT.
+119300/---------------------------------------------------------------*
+119400* Gemeinsame Zeilenzugriffslogik KA000AKRS                      *
+119500*---------------------------------------------------------------*
+119600 2110-LESEN-AKRS-ZEILE SECTION.
+119700 2110-LESEN-AKRS-ZEILE-1001.
+119800     MOVE H-LFD-ZEILE             TO KA0AKRS-ZEILENNUMMER
+119900     CALL "CGSTAB" USING
+120000          C-TAB-LESEN-ZEILE
+120100          C-KONFIG-ID-KA
+120200          C-OBJEKT-TAB-KA03AKRS
+120300          GSOVER-VERSTAENDIGUNGSBEREICH
+120400          KA0AKRS-EINGABEBEREICH
+120500          KA0AKRS-AUSGABEBEREICH
+120600          DUMMY
+120700     END-CALL
+120800     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+120900     THEN
+121000       SET AKRS-GEFUNDEN          TO TRUE
+121100       ADD C-1 TO H-LFD-ZEILE     GIVING H-NAECHSTE-ZEILE
+121200         ON SIZE ERROR CONTINUE
+121300       END-ADD
+121400     ELSE
+121500       SET AKRS-N-GEFUNDEN        TO TRUE
+121600     END-IF
+121700     .
+121800 2110-LESEN-AKRS-ZEILE-1002.
+121900 2110-LESEN-AKRS-ZEILE-EXIT.
+122000     EXIT.
+122100/---------------------------------------------------------------*
+122200* Einen Abstimmkreis abgleichen: Konten einlesen, Salden        *
+122300* summieren, offene Posten gegen die Konten pruefen             *
+122400*---------------------------------------------------------------*
+122500 2200-AK-VERARBEITEN SECTION.
+122600 2200-AK-VERARBEITEN-1001.
+122700     MOVE ZERO                    TO H-ANZ-KONTEN
+122800     MOVE ZERO                    TO H-ANZ-OFFEN
+122900     MOVE ZERO                    TO H-ANZ-VERWAIST
+123000     MOVE ZERO                    TO H-SUMME-SALDEN
+123100     MOVE ZERO                    TO H-SUMME-OFFENE-APOS
+123200     PERFORM 2300-KONTEN-EINLESEN THRU 2300-KONTEN-EINLESEN-EXIT
+123300     PERFORM 2400-POSTEN-ABGLEICHEN
+123400            THRU 2400-POSTEN-ABGLEICHEN-EXIT
+123500     COMPUTE H-ABWEICHUNG = H-SUMME-SALDEN - H-SUMME-OFFENE-APOS
+123600       ON SIZE ERROR CONTINUE
+123700     END-COMPUTE
+123800     PERFORM 8100-KBK-ZEILE-SCHREIBEN
+123900            THRU 8100-KBK-ZEILE-SCHREIBEN-EXIT
+124000     .
+124100 2200-AK-VERARBEITEN-1002.
+124200 2200-AK-VERARBEITEN-EXIT.
+124300     EXIT.
+124400/---------------------------------------------------------------*
+124500* Alle Konten des Abstimmkreises einlesen und deren Salden      *
+124600* aufsummieren                                                  *
+124700*---------------------------------------------------------------*
+124800 2300-KONTEN-EINLESEN SECTION.
+124900 2300-KONTEN-EINLESEN-1001.
+125000     MOVE C-1                     TO H-KTO-LFD-ZEILE
+125100     SET AKNR-SUCHEN              TO TRUE
+125200     PERFORM 2310-LESEN-AKKTO-ZEILE
+125300            THRU 2310-LESEN-AKKTO-ZEILE-EXIT
+125400     PERFORM UNTIL AKNR-N-GEFUNDEN
+125500       PERFORM 2320-KONTO-EINTRAGEN
+125600            THRU 2320-KONTO-EINTRAGEN-EXIT
+125700       MOVE H-KTO-NAECHSTE-ZEILE  TO H-KTO-LFD-ZEILE
+125800       PERFORM 2310-LESEN-AKKTO-ZEILE
+125900            THRU 2310-LESEN-AKKTO-ZEILE-EXIT
+126000     END-PERFORM
+126100     .
+126200 2300-KONTEN-EINLESEN-1002.
+126300 2300-KONTEN-EINLESEN-EXIT.
+126400     EXIT.
+126500/---------------------------------------------------------------*
+126600* Eine Zeile aus KA000AKKTO lesen und auf den aktuellen          *
+126700* Abstimmkreis pruefen                                          *
+126800*---------------------------------------------------------------*
+126900 2310-LESEN-AKKTO-ZEILE SECTION.
+127000 2310-LESEN-AKKTO-ZEILE-1001.
+127100     MOVE H-KTO-LFD-ZEILE         TO GSTTAB-ZEILENNUMMER
+127200     CALL "CGSTAB" USING
+127300          C-TAB-LESEN-ZEILE
+127400          C-KONFIG-ID-KA
+127500          C-OBJEKT-TAB-KA03AKKTO
+127600          GSOVER-VERSTAENDIGUNGSBEREICH
+127700          KAI0AKK-EINGABEBEREICH
+127800          KAO0AKK-AUSGABEBEREICH
+127900          GSTTAB-EIN-AUSGABEBEREICH
+128000     END-CALL
+128100     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+128200        AND KA0AKRS-AK-NUMMER     = KAO0AKK-AK-NUMMER
+128300     THEN
+128400       SET AKNR-GEFUNDEN          TO TRUE
+128500       ADD C-1 TO H-KTO-LFD-ZEILE GIVING H-KTO-NAECHSTE-ZEILE
+128600         ON SIZE ERROR CONTINUE
+128700       END-ADD
+128800     ELSE
+128900       SET AKNR-N-GEFUNDEN        TO TRUE
+129000     END-IF
+129100     .
+129200 2310-LESEN-AKKTO-ZEILE-1002.
+129300 2310-LESEN-AKKTO-ZEILE-EXIT.
+129400     EXIT.
+129500/---------------------------------------------------------------*
+129600* Konto in die Arbeitstabelle eintragen und seinen Saldo         *
+129700* ueber KKA5KT erfragen                                         *
+129800*---------------------------------------------------------------*
+129900 2320-KONTO-EINTRAGEN SECTION.
+130000 2320-KONTO-EINTRAGEN-1001.
+130100     IF H-ANZ-KONTEN              < C-MAX-KONTEN
+130200     THEN
+130300       ADD C-1                    TO H-ANZ-KONTEN
+130400       MOVE KAO0AKK-HERKUNFT      TO KT-HERKUNFT (H-ANZ-KONTEN)
+130500       MOVE KAO0AKK-KONTO-ID      TO KT-KONTO-ID (H-ANZ-KONTEN)
+130600       MOVE KAO0AKK-HERKUNFT      TO KAI5KT1-HERKUNFT
+130700       MOVE KAO0AKK-KONTO-ID      TO KAI5KT1-KONTO-ID
+130800       MOVE C-01-INT-LES-KTO      TO KAI5KT1-FUNKTION
+130900       CALL "CGSAUF" USING
+131000            C-AUF-AUFRUF-AL
+131100            C-KONFIG-ID-KA
+131200            C-OBJEKT-AUFTRAG-KKA5KT
+131300            GSOVER-VERSTAENDIGUNGSBEREICH
+131400            KAI5KT1-EINGABEBEREICH
+131500            KAO5KT1-AUSGABEBEREICH
+131600            DUMMY
+131700            DUMMY
+131800       END-CALL
+131900       IF GSOVER-GEWICHT          = C-GEW-NICHT-GESETZT
+132000       THEN
+132100         ADD KAO5KT1-SALDO        TO H-SUMME-SALDEN
+132200           ON SIZE ERROR CONTINUE
+132300         END-ADD
+132400       END-IF
+132500     END-IF
+132600     .
+132700 2320-KONTO-EINTRAGEN-1002.
+132800 2320-KONTO-EINTRAGEN-EXIT.
+132900     EXIT.
+133000/---------------------------------------------------------------*
+133100* Offene Posten des Abstimmkreises abfragen und je Posten        *
+133200* gegen die Kontentabelle pruefen                                *
+133300*---------------------------------------------------------------*
+133400 2400-POSTEN-ABGLEICHEN SECTION.
+133500 2400-POSTEN-ABGLEICHEN-1001.
+133600     MOVE HIGH-VALUE              TO KAI5OF2-EINGABEBEREICH
+133700     MOVE HIGH-VALUE              TO KAI5OF3-EINGABEBEREICH
+133800     MOVE KA0AKRS-AK-NUMMER       TO KAI5OF3-ABSTIMMKREIS-NR
+133900     MOVE C-STATUS-OFFEN          TO KAI5OF3-STATUS
+134000     CALL "AKA5OF" USING
+134100          C-01-STD-APO-LIST-SUCHE
+134200          C-KONFIG-ID-KA
+134300          C-AKAKBA
+134400          GSOVER-VERSTAENDIGUNGSBEREICH
+134500          KAI5OF2-EINGABEBEREICH
+134600          KAO5OF2-AUSGABEBEREICH
+134700          DUMMY
+134800          KAXIND-INDICES
+134900     END-CALL
+135000     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+135100        AND KAO5OF2-IND-LETZT      NOT = ZERO
+135200     THEN
+135300       PERFORM 2410-POSTEN-PRUEFEN
+135400            THRU 2410-POSTEN-PRUEFEN-EXIT
+135500            VARYING H-INDEX FROM 1 BY 1
+135600            UNTIL H-INDEX > KAO5OF2-IND-LETZT
+135700     END-IF
+135800     .
+135900 2400-POSTEN-ABGLEICHEN-1002.
+136000 2400-POSTEN-ABGLEICHEN-EXIT.
+136100     EXIT.
+136200/---------------------------------------------------------------*
+136300* Einen offenen Posten gegen die Kontentabelle pruefen und       *
+136400* seinen Betrag bzw. die Verwaist-Zaehlung fortschreiben         *
+136500*---------------------------------------------------------------*
+136600 2410-POSTEN-PRUEFEN SECTION.
+136700 2410-POSTEN-PRUEFEN-1001.
+136800     ADD C-1                      TO H-ANZ-OFFEN
+136900     SET KONTO-N-GEFUNDEN         TO TRUE
+137000     PERFORM 2420-KONTO-SUCHEN
+137100            THRU 2420-KONTO-SUCHEN-EXIT
+137200            VARYING H-SUCH-INDEX FROM 1 BY 1
+137300            UNTIL H-SUCH-INDEX    > H-ANZ-KONTEN
+137400               OR KONTO-GEFUNDEN
+137500     IF KONTO-GEFUNDEN
+137600     THEN
+137700       ADD KAO5OF2-APO-BETRAG (H-INDEX) TO H-SUMME-OFFENE-APOS
+137800         ON SIZE ERROR CONTINUE
+137900       END-ADD
+138000     ELSE
+138100       ADD C-1                    TO H-ANZ-VERWAIST
+138200     END-IF
+138300     .
+138400 2410-POSTEN-PRUEFEN-1002.
+138500 2410-POSTEN-PRUEFEN-EXIT.
+138600     EXIT.
+138700/---------------------------------------------------------------*
+138800* Pruefen, ob zu einem Posten ein Konto in der Kontentabelle    *
+138900* des Abstimmkreises vorhanden ist                               *
+139000*---------------------------------------------------------------*
+139100 2420-KONTO-SUCHEN SECTION.
+139200 2420-KONTO-SUCHEN-1001.
+139300     IF KT-HERKUNFT (H-SUCH-INDEX)
+139400                     = KAO5OF2-APO-HERKUNFT (H-INDEX)
+139500        AND KT-KONTO-ID (H-SUCH-INDEX)
+139600                     = KAO5OF2-APO-KONTO-ID-ABSTIMM (H-INDEX)
+139700     THEN
+139800       SET KONTO-GEFUNDEN         TO TRUE
+139900     END-IF
+140000     .
+140100 2420-KONTO-SUCHEN-1002.
+140200 2420-KONTO-SUCHEN-EXIT.
+140300     EXIT.
+140400/---------------------------------------------------------------*
+140500* Kontrollzeile des Abstimmkreises aufbereiten und schreiben     *
+140600*---------------------------------------------------------------*
+140700 8100-KBK-ZEILE-SCHREIBEN SECTION.
+140800 8100-KBK-ZEILE-SCHREIBEN-1001.
+140900     MOVE H-ABWEICHUNG            TO H-ABWEICHUNG-ABS
+141000     IF H-ABWEICHUNG-ABS          < ZERO
+141100     THEN
+141200       COMPUTE H-ABWEICHUNG-ABS = H-ABWEICHUNG-ABS * -1
+141300         ON SIZE ERROR CONTINUE
+141400       END-COMPUTE
+141500     END-IF
+141600     MOVE H-LAUFDATUM             TO KBK-D-LAUFDATUM
+141700     MOVE KA0AKRS-AK-NUMMER       TO KBK-D-AK-NUMMER
+141800     MOVE H-ANZ-KONTEN            TO KBK-D-ANZ-KONTEN
+141900     MOVE H-ANZ-OFFEN             TO KBK-D-ANZ-OFFEN
+142000     MOVE H-ANZ-VERWAIST          TO KBK-D-ANZ-VERWAIST
+142100     MOVE H-ABWEICHUNG            TO KBK-D-ABWEICHUNG
+142200     IF H-ANZ-VERWAIST            NOT = ZERO
+142300        OR H-ABWEICHUNG-ABS       > C-ABWEICHUNG-TOLERANZ
+142400     THEN
+142500       MOVE C-KBK-STATUS-ABW      TO KBK-D-STATUS
+142600     ELSE
+142700       MOVE C-KBK-STATUS-OK       TO KBK-D-STATUS
+142800     END-IF
+142900     MOVE KBK-DETAIL              TO KBK-DRUCKZEILE
+143000     WRITE KBK-DRUCKZEILE
+143100     .
+143200 8100-KBK-ZEILE-SCHREIBEN-1002.
+143300 8100-KBK-ZEILE-SCHREIBEN-EXIT.
+143400     EXIT.
+143500/---------------------------------------------------------------*
+143600* Programmende                                                  *
+143700*---------------------------------------------------------------*
+143800 9999-EXIT SECTION.
+143900 9999-EXIT-1001.
+144000     CLOSE KBKRPT
+144100     .
+144200 9999-EXIT-1002.
+144300 9999-EXIT-EXIT.
+144400     EXIT.
