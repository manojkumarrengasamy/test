@@ -0,0 +1,304 @@
+000010* ELEMENTKOPF-COBOL-SOURCE ********************************%*
+000100*@CR                                                              CCC
+000150* COPYRIGHT (C) 2018                                              CCC
+000151* Fidelity National Information Services, Inc. and/or its         CCC
+000152* subsidiaries - All Rights Reserved worldwide.                   CCC
+000153* This document is protected under the trade secret and           CCC
+000154* copyright laws as the property of Fidelity National             CCC
+000155* Information Services, Inc. and/or its subsidiaries.             CCC
+000156* Copying, reproduction or distribution should be limited         CCC
+000157* and only to employees with a ( need to know )                   CCC
+000158* to do their job. Any disclosure of this document                CCC
+000159* to third parties is strictly prohibited.                        CCC
+000160*@CR
+000160*
+000160* ELEMENTIDENTIFIKATION :
+000160* -----------------------
+000160*
+000160*@a_element_info
+000160*@Titel         : Feldbezogener Auszug aus dem Journal KJD100
+000160*@Elementname   : akaaud.cob
+000160*@Elementtyp    : cob
+000160*@Version       : k151-00001
+000160*@Produkt       : ak
+000160*@Liefertiefe   : nur_lesen
+000160*@Kategorie     : sao
+000160*@BatchDialog   : batch
+000160*@Pruefe_aekz   : j
+000160*@e_element_info
+000160*
+001000*@Title        : Journal-Auszug (Field-Level Audit-Trail)     *
+001100* Verfasser    : Andreas Wegmann                            *
+001200* Erstelldatum : 19.09.2022                                 *
+001400*                                                           *
+001500*@A-ELEMENTBESCHREIBUNG                                     *
+001600* Modul-Beschreibung:                                       *
+001700* ------------------                                        *
+001800* Batchprogramm, das je Zugriffskriterium (Abstimmkreis-Nr  *
+001900* bzw. Schliessungsnr, wie es bereits von AKA4OF/AKAADI in  *
+002000* ANLEGEN-JOURNAL nach JDI100-ZUGRIFFSKRITERIUM geschrieben *
+002100* wird) und optional eingegrenzt auf einen Geschaeftsvorfall*
+002200* (JDI100-GV) den KORDOBA-Auftrag KJD100 im Lesemodus       *
+002300* aufruft und die zurueckgelieferten Aenderungssaetze        *
+002400* (JDAENES-AEND-FELD/-AEND-FELDINHALT-NEU je Eintrag der    *
+002500* Tabelle AENDERUNGEN) feldweise in eine Berichtsdatei       *
+002600* AKAUDRPT schreibt: eine Zeile je geaendertem Feld mit      *
+002700* Zugriffskriterium, Geschaeftsvorfall, Protokollgrund,      *
+002800* Eingabedatum, Herkunftskennzeichen, Feldname und neuem     *
+002900* Feldinhalt.                                                *
+003000* Die Kriterien werden zeilenweise aus AKAUDPRM gelesen, so  *
+003100* dass in einem Lauf mehrere Abstimmkreise/Schliessungen     *
+003200* nachvollzogen werden koennen.                              *
+003300* HINWEIS: Der KJD100-Lesemodus (JDI100-VERARB-KZ = "9") ist *
+003400* auf Basis des vorhandenen Schreib-Aufrufs (VERARB-KZ = "1"*
+003500* in AKA4OF/AKAADI) abgeleitet; die tatsaechliche Belegung   *
+003600* ist mit dem Betreiber des GS-Journal-Auftrags KJD100 zu    *
+003700* verifizieren.                                              *
+003800*@E-ELEMENTBESCHREIBUNG                                     *
+003900*                                                           *
+004000*@A-COBOL-COPY                                              *
+004100* Benoetigte COBOL-Copies:                                  *
+004200* DCTGRCGE   : RETURNCODE GEWICHTE                          *
+004300* CGSOVER    : VERSTAENDIGUNGSBEREICH                       *
+004400* CJDI100    : EINGABEBEREICH KJD100                        *
+004500* CJDO100    : AUSGABEBEREICH KJD100                        *
+004600* CCJDIND    : INDICES KJD100                               *
+004700* CJDAENES   : AENDERUNGSSATZ KJD100                        *
+004800*@E-COBOL-COPY                                              *
+004900*                                                           *
+090000* AENDERUNGSPROTOKOLL:                                      *
+090050* --------------------                                      *
+090051* D01 R78065                                                *     D01
+090052*     Neuanlage - feldbezogener Journal-Auszug (Audit-Trail)*     D01
+090053*     zu KJD100 je Abstimmkreis/Schliessung.                *     D01
+090054*     Datum: 19.09.2022                          NKZ: WEG   *     D01
+090055*                                                           *     D01
+090056* D02 R73206                                                *     D02
+090057*     Schliessungsgrund-Code (AUD-D-GRUND-CODE): wird aus dem     D02
+090058*     fuehrenden "<code>:"-Token der KJD100-Bemerkung entnommen,  D02
+090059*     sofern das Journal einen Schliessungsgrund enthaelt         D02
+090060*     (siehe AKAADI/AKA4OF).                                      D02
+090061*     Datum: 16.12.2022                          NKZ: HRT         D02
+090062*                                                           *     D02
+090063* D03 R78065                                                *     D03
+090064*     Mainline lief nach der Verarbeitung ohne STOP RUN in   *     D03
+090065*     die naechste Programmsektion durch. STOP RUN ergaenzt. *     D03
+090066*     Datum: 06.06.2023                          NKZ: WEG   *     D03
+090067*                                                           *     D03
+100000* ENDE ELEMENTKOPF ******************************************
+100100/
+100200 IDENTIFICATION DIVISION.
+100300 PROGRAM-ID. AKAAUD.
+100400 ENVIRONMENT DIVISION.
+100500 CONFIGURATION SECTION.
+100600 SPECIAL-NAMES.
+100700     DECIMAL-POINT                IS COMMA.
+100800 INPUT-OUTPUT SECTION.
+100900 FILE-CONTROL.
+101000     SELECT AKAUDPRM              ASSIGN TO "AKAUDPRM"
+101100                                  ORGANIZATION IS LINE SEQUENTIAL.
+101200     SELECT AKAUDRPT              ASSIGN TO "AKAUDRPT"
+101300                                  ORGANIZATION IS LINE SEQUENTIAL.
+101400 DATA DIVISION.
+101500 FILE SECTION.
+101600 FD  AKAUDPRM
+101700     RECORDING MODE IS F.
+101800 01  AUD-PARM-SATZ.
+101900     05 AUD-P-GV                  PIC X(008).
+102000     05 AUD-P-ZUGRIFFSKRITERIUM   PIC 9(007).
+102100 FD  AKAUDRPT
+102200     RECORDING MODE IS F.
+102300 01  AUD-DRUCKZEILE               PIC X(150).
+102400*---------------------------------------------------------------*
+102500* WORKING-STORAGE-Section                                       *
+102600*---------------------------------------------------------------*
+102700 WORKING-STORAGE SECTION.
+102800 01  VERS-INF.
+102900     05  FILLER PIC X(13) VALUE "ELEM=akaaud  ".
+103000     05  FILLER PIC X(15) VALUE "VERS=k151-00001".
+103100/---------------------------------------------------------------*
+103200* Konstanten                                                    *
+103300*---------------------------------------------------------------*
+103400 01  GS-KONSTANTEN.
+103500     20 C-KONFIG-ID-GS            PIC X(002) VALUE "GS".
+103600     20 C-AUF-AUFRUF-AL           PIC X(040) VALUE "AUFRUF-AL".
+103700     20 C-OBJEKT-KJD100           PIC X(020) VALUE "KJD100".
+103800     20 C-AKAAUD                  PIC X(006) VALUE "AKAAUD".
+103900     20 C-VERARB-KZ-LESEN         PIC X(001) VALUE "9".
+104000     20 C-1                       PIC 9(004) COMP-5 VALUE 1.
+104100 01  H-KOPFZEILE                  PIC X(150) VALUE
+104200     "Zugriffskrit.;GV;Protokollgrund;Datum-Eingabe;Herkunft;
+104300-    "Feld;Feldinhalt-neu".
+104400/---------------------------------------------------------------*
+104500* Meldungsgewichte                                              *
+104600*---------------------------------------------------------------*
+104700  COPY DCTGRCGE.
+104800/---------------------------------------------------------------*
+104900* Verstaendigungsbereich, Journalschnittstelle KJD100           *
+105000*---------------------------------------------------------------*
+105100  COPY CGSOVER.
+105200  COPY CJDI100.
+105300  COPY CJDO100.
+105400  COPY CCJDIND.
+105500  01 AENDERUNGEN.
+105600     05 AEND-TABELLE              OCCURS 50.
+105700     COPY CJDAENES                REPLACING 01 BY 10,
+105800                                  ==(01)== BY ==(01)==.
+105900/---------------------------------------------------------------*
+106000* Detailzeile des Berichts                                      *
+106100*---------------------------------------------------------------*
+106200 01  AUD-DETAIL.
+106300     05 AUD-D-ZUGRIFFSKRIT        PIC 9(007).
+106400     05 FILLER                    PIC X(001) VALUE ";".
+106500     05 AUD-D-GV                  PIC X(008).
+106600     05 FILLER                    PIC X(001) VALUE ";".
+106700     05 AUD-D-PROTOKOLLGRUND      PIC X(004).
+106800     05 FILLER                    PIC X(001) VALUE ";".
+106900     05 AUD-D-DATUM-EINGABE       PIC 9(008).
+107000     05 FILLER                    PIC X(001) VALUE ";".
+107100     05 AUD-D-HERKUNFT            PIC X(004).
+107200     05 FILLER                    PIC X(001) VALUE ";".
+107300     05 AUD-D-FELD                PIC X(006).
+107400     05 FILLER                    PIC X(001) VALUE ";".
+107500     05 AUD-D-FELDINHALT-NEU      PIC X(030).
+107510     05 FILLER                    PIC X(001) VALUE ";".            D02
+107520     05 AUD-D-GRUND-CODE          PIC X(004).                     D02
+107600/---------------------------------------------------------------*
+107700* Hilfsvariable                                                 *
+107800*---------------------------------------------------------------*
+107900 01  DUMMY                        PIC X(001).
+108000 01  H-PARM-N-VORHANDEN           PIC X(001).
+108100     88 PARM-VORHANDEN            VALUE "J".
+108200     88 PARM-N-VORHANDEN          VALUE "N".
+108300 01  H-IND                        PIC 9(003) COMP-3.
+108400 01  H-ZAEHLER                    PIC 9(003) COMP-3.
+108500/****************************************************************
+108600 PROCEDURE DIVISION.
+108700*****************************************************************
+108800 0000-MAINLINE SECTION.
+108900 0000-MAINLINE-1001.
+109000     PERFORM 1000-INITIALISIERUNG THRU 1000-INITIALISIERUNG-EXIT
+109100     PERFORM 2000-VERARBEITUNG    THRU 2000-VERARBEITUNG-EXIT
+109200     PERFORM 9999-EXIT            THRU 9999-EXIT-EXIT
+109250     STOP RUN                                                     D03
+109300     .
+109400 0000-MAINLINE-1002.
+109500     EXIT.
+109600/---------------------------------------------------------------*
+109700* Initialisierung                                                *
+109800*---------------------------------------------------------------*
+109900 1000-INITIALISIERUNG SECTION.
+110000 1000-INITIALISIERUNG-1001.
+110100     OPEN INPUT  AKAUDPRM
+110200     OPEN OUTPUT AKAUDRPT
+110300     MOVE H-KOPFZEILE             TO AUD-DRUCKZEILE
+110400     WRITE AUD-DRUCKZEILE
+110500     MOVE D-CJDIND-INDICES        TO CJDIND-INDICES
+110600     .
+110700 1000-INITIALISIERUNG-1002.
+110800 1000-INITIALISIERUNG-EXIT.
+110900     EXIT.
+111000/---------------------------------------------------------------*
+111100* Verarbeitung: je Kriterienzeile das Journal auslesen           *
+111200*---------------------------------------------------------------*
+111300 2000-VERARBEITUNG SECTION.
+111400 2000-VERARBEITUNG-1001.
+111500     PERFORM 2010-PARM-LESEN      THRU 2010-PARM-LESEN-EXIT
+111600     PERFORM UNTIL PARM-N-VORHANDEN
+111700       PERFORM 2100-KRITERIUM-VERARB
+111800                                  THRU 2100-KRITERIUM-VERARB-EXIT
+111900       PERFORM 2010-PARM-LESEN    THRU 2010-PARM-LESEN-EXIT
+112000     END-PERFORM
+112100     .
+112200 2000-VERARBEITUNG-1002.
+112300 2000-VERARBEITUNG-EXIT.
+112400     EXIT.
+112500/---------------------------------------------------------------*
+112600* Eine Kriterienzeile aus AKAUDPRM lesen                        *
+112700*---------------------------------------------------------------*
+112800 2010-PARM-LESEN SECTION.
+112900 2010-PARM-LESEN-1001.
+113000     READ AKAUDPRM
+113100       AT END
+113200         SET PARM-N-VORHANDEN     TO TRUE
+113300       NOT AT END
+113400         SET PARM-VORHANDEN       TO TRUE
+113500     END-READ
+113600     .
+113700 2010-PARM-LESEN-1002.
+113800 2010-PARM-LESEN-EXIT.
+113900     EXIT.
+114000/---------------------------------------------------------------*
+114100* KJD100 im Lesemodus fuer ein Zugriffskriterium aufrufen und    *
+114200* die gefundenen Aenderungssaetze feldweise ausgeben             *
+114300*---------------------------------------------------------------*
+114400 2100-KRITERIUM-VERARB SECTION.
+114500 2100-KRITERIUM-VERARB-1001.
+114600     MOVE SPACE                   TO JDI100-EINGABEBEREICH
+114700     MOVE C-VERARB-KZ-LESEN       TO JDI100-VERARB-KZ
+114800     MOVE AUD-P-GV                TO JDI100-GV
+114900     MOVE AUD-P-ZUGRIFFSKRITERIUM TO JDI100-ZUGRIFFSKRITERIUM
+115000     CALL "CGSAUF"
+115100     USING C-AUF-AUFRUF-AL
+115200           C-KONFIG-ID-GS
+115300           C-OBJEKT-KJD100
+115400           GSOVER-VERSTAENDIGUNGSBEREICH
+115500           JDI100-EINGABEBEREICH
+115600           JDO100-AUSGABEBEREICH
+115700           CJDIND-INDICES
+115800           AENDERUNGEN
+115900     IF GSOVER-GEWICHT            > C-GEW-WARNUNG
+116000     THEN
+116100       CONTINUE
+116200     ELSE
+116300       MOVE 1                     TO H-IND
+116400       MOVE JDO100-ANZAHL-AEN-INF TO H-ZAEHLER
+116500       PERFORM 2110-ZEILE-SCHREIBEN
+116600                                  THRU 2110-ZEILE-SCHREIBEN-EXIT
+116700                                  VARYING H-IND FROM 1 BY 1
+116800                                  UNTIL H-IND > H-ZAEHLER
+116900     END-IF
+117000     .
+117100 2100-KRITERIUM-VERARB-1002.
+117200 2100-KRITERIUM-VERARB-EXIT.
+117300     EXIT.
+117400/---------------------------------------------------------------*
+117500* Eine geaenderte Feld-Zeile in den Bericht schreiben            *
+117600*---------------------------------------------------------------*
+117700 2110-ZEILE-SCHREIBEN SECTION.
+117800 2110-ZEILE-SCHREIBEN-1001.
+117900     MOVE JDO100-ZUGRIFFSKRITERIUM TO AUD-D-ZUGRIFFSKRIT
+118000     MOVE JDO100-GV               TO AUD-D-GV
+118100     MOVE JDO100-PROTOKOLLGRUND   TO AUD-D-PROTOKOLLGRUND
+118200     MOVE JDO100-DATUM-EINGABE    TO AUD-D-DATUM-EINGABE
+118300     MOVE JDO100-HERKUNFTS-KZ     TO AUD-D-HERKUNFT
+118400     MOVE JDAENES-AEND-FELD (H-IND)
+118500                                  TO AUD-D-FELD
+118600     MOVE JDAENES-AEND-FELDINHALT-NEU (H-IND)
+118700                                  TO AUD-D-FELDINHALT-NEU
+118710*    Schliessungsgrund-Code, sofern die Bemerkung mit einem        D02
+118720*    vierstelligen Code gefolgt von ":" beginnt (siehe AKAADI/     D02
+118730*    AKA4OF, PRUEFEN-SCHLIESSGRUND)                                 D02
+118740     IF JDO100-BEMERKUNG1 (5:1)   = ":"                             D02
+118750     THEN                                                           D02
+118760       MOVE JDO100-BEMERKUNG1 (1:4) TO AUD-D-GRUND-CODE             D02
+118770     ELSE                                                           D02
+118780       MOVE SPACE                 TO AUD-D-GRUND-CODE               D02
+118790     END-IF                                                         D02
+118800     MOVE AUD-DETAIL              TO AUD-DRUCKZEILE
+118900     WRITE AUD-DRUCKZEILE
+119000     .
+119100 2110-ZEILE-SCHREIBEN-1002.
+119200 2110-ZEILE-SCHREIBEN-EXIT.
+119300     EXIT.
+119400/---------------------------------------------------------------*
+119500* Programmende                                                  *
+119600*---------------------------------------------------------------*
+119700 9999-EXIT SECTION.
+119800 9999-EXIT-1001.
+119900     CLOSE AKAUDPRM
+120000     CLOSE AKAUDRPT
+120100     .
+120200 9999-EXIT-1002.
+120300 9999-EXIT-EXIT.
+120400     EXIT.
