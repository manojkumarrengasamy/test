@@ -170,6 +170,7 @@
 102500     20 C-AUF-AUFRUF-AL           PIC X(040) VALUE "AUFRUF-AL".
 102600     20 C-KONFIG-ID-KA            PIC X(002) VALUE "KA".
 102700     20 C-OBJEKT-AKA5OF           PIC X(020) VALUE "AKA5OF".
+102710     20 C-OBJEKT-AKADOC          PIC X(020) VALUE "AKADOC".
 102800     20 C-CI-NACHRICHT-LESEN      PIC X(040) 
 102900                                  VALUE "NACHRICHT-LESEN".
 103000     20 C-CI-NACHRICHT-SCHREIBEN  PIC X(040)
@@ -186,6 +187,10 @@
 104100    05 C-01-STD-APO-L-DET-AUSK    PIC X(040) VALUE
 104200                                  "01-STD-APO-L-DET-AUSK".
 104300    05 C-1                        PIC 9(001) VALUE 1.
+104310    05 C-01-INT-DOK-ANLEGEN      PIC X(040) VALUE
+104320                                  "01-INT-DOK-ANLEGEN".
+104330    05 C-01-INT-DOK-LISTE        PIC X(040) VALUE
+104340                                  "01-INT-DOK-LISTE".
 104400/---------------------------------------------------------------*
 104500* Hilfsfelder                                                   *
 104600*---------------------------------------------------------------*
@@ -220,6 +225,14 @@
 107500* Ausgabebereich von AKAADI an AKAC5OF
 107600*---------------------------------------------------------------*
 107700  COPY CKAO5OF1.     
+107750/---------------------------------------------------------------*
+107760* Eingabebereich aus AKAC5AP an AKADOC
+107770*---------------------------------------------------------------*
+107780  COPY CKAIADOC.
+107790/---------------------------------------------------------------*
+107795* Ausgabebereich von AKADOC an AKAC5AP
+107796*---------------------------------------------------------------*
+107797  COPY CKAOADOC.
 107800/---------------------------------------------------------------*
 107900* Uebergabestruktur fuer Indices an KORDOBA-Auftrag
 108000*---------------------------------------------------------------*
@@ -275,6 +288,8 @@
 113000       WHEN C-GET
 113100         PERFORM APDU-FELDER-LESEN                                             
 113200         PERFORM AUFTRAG-AKA5OF
+113210         PERFORM AUFRUF-AKADOC-ANLEGEN
+113220         PERFORM AUFRUF-AKADOC-LISTE
 113300         PERFORM APDU-FELDER-SCHREIBEN
 113400       WHEN OTHER                                             
 113500         GO TO PROGRAMM-VERLASSEN
@@ -433,9 +448,13 @@
 128800       TO KAC5AP-A-TRANSAKTION-ID-FS 
 128900     MOVE KAO5OF1-APO-ISIN 
 129000       TO KAC5AP-A-ISIN 
-129100     MOVE KAO5OF1-APO-NENNWERT 
-129200       TO KAC5AP-A-NENNWERT 
-129300     MOVE KAO5OF1-APO-GEGEN-KONTO-ID 
+129100     MOVE KAO5OF1-APO-NENNWERT
+129200       TO KAC5AP-A-NENNWERT
+129210     MOVE KAO5OF1-APO-STUECKZAHL                                  D02
+129220       TO KAC5AP-A-STUECKZAHL                                     D02
+129230     MOVE KAO5OF1-APO-ABWICKLUNGSSTATUS                           D02
+129240       TO KAC5AP-A-ABWICKLUNGSSTATUS                              D02
+129300     MOVE KAO5OF1-APO-GEGEN-KONTO-ID
 129400       TO KAC5AP-A-GEGEN
 129500     MOVE KAO5OF1-APO-REMOTE-KONTO-ID 
 129600       TO KAC5AP-A-REMOTE-KONTO-ID 
@@ -497,6 +516,106 @@
 135200     .                                                            
 135300 AUFTRAG-AKA5OF-1002.
 135400     EXIT.                                                        
+135302*---------------------------------------------------------------*
+135304* Dokumente/Belege zu einer Schliessung anlegen (Auftrag AKADOC)*
+135306*---------------------------------------------------------------*
+135308 AUFRUF-AKADOC-ANLEGEN SECTION.
+135310 AUFRUF-AKADOC-ANLEGEN-1001.
+135312     IF KAC5AP-E-DOK-TYP           NOT = SPACE
+135314     THEN
+135316       MOVE C-01-INT-DOK-ANLEGEN   TO KAIADOC-FUNKTION
+135318       MOVE KAC5AP-A-SCHLIESSUNGSNR
+135320         TO KAIADOC-SCHLIESSUNGSNR
+135322       MOVE KAC5AP-E-DOK-TYP       TO KAIADOC-DOK-TYP
+135324       MOVE KAC5AP-E-DOK-BEZEICHNUNG
+135326         TO KAIADOC-BEZEICHNUNG
+135328       MOVE KAC5AP-E-DOK-URL       TO KAIADOC-URL
+135330*
+135332       CALL "CGSAUF"
+135334       USING C-AUF-AUFRUF-AL
+135336             C-KONFIG-ID-KA
+135338             C-OBJEKT-AKADOC
+135340             GSOVER-VERSTAENDIGUNGSBEREICH
+135342             KAIADOC-EINGABEBEREICH
+135344             KAOADOC-AUSGABEBEREICH
+135346             DUMMY
+135348             D-KAXIND-INDICES
+135350       END-CALL
+135352*
+135354       IF GSOVER-GEWICHT           >= C-GEW-HINWEIS
+135356       THEN
+135358         IF GSOVER-GEWICHT         < C-GEW-FEHLER
+135360         THEN
+135362           NEXT SENTENCE
+135364         END-IF
+135366         PERFORM MELDUNG-IN-APDU-EINTRAGEN
+135368         GO TO PROGRAMM-VERLASSEN
+135370       END-IF
+135372     END-IF
+135374     .
+135376 AUFRUF-AKADOC-ANLEGEN-1002.
+135378     EXIT.
+135380/
+135382*---------------------------------------------------------------*
+135384* Dokumente/Belege zu einer Schliessung lesen (Auftrag AKADOC)  *
+135386*---------------------------------------------------------------*
+135388 AUFRUF-AKADOC-LISTE SECTION.
+135390 AUFRUF-AKADOC-LISTE-1001.
+135392     MOVE C-01-INT-DOK-LISTE       TO KAIADOC-FUNKTION
+135394     MOVE KAC5AP-A-SCHLIESSUNGSNR  TO KAIADOC-SCHLIESSUNGSNR
+135396*
+135398     CALL "CGSAUF"
+135400     USING C-AUF-AUFRUF-AL
+135402           C-KONFIG-ID-KA
+135404           C-OBJEKT-AKADOC
+135406           GSOVER-VERSTAENDIGUNGSBEREICH
+135408           KAIADOC-EINGABEBEREICH
+135410           KAOADOC-AUSGABEBEREICH
+135412           DUMMY
+135414           D-KAXIND-INDICES
+135416     END-CALL
+135418*
+135420     IF GSOVER-GEWICHT             >= C-GEW-HINWEIS
+135422     THEN
+135424       IF GSOVER-GEWICHT           < C-GEW-FEHLER
+135426       THEN
+135428         NEXT SENTENCE
+135430       END-IF
+135432       PERFORM MELDUNG-IN-APDU-EINTRAGEN
+135434       GO TO PROGRAMM-VERLASSEN
+135436     END-IF
+135438*
+135440     MOVE KAOADOC-ANZ-TREFFER      TO KAC5AP-A-ANZ-DOK
+135442     MOVE ZERO                    TO H-ZAEHLER-ANZ
+135444     PERFORM AUFRUF-AKADOC-ZEILE-UEB
+135446                          VARYING H-ZAEHLER-ANZ FROM 1 BY 1
+135448                          UNTIL H-ZAEHLER-ANZ >
+135449                                KAOADOC-ANZ-TREFFER
+135450     .
+135452 AUFRUF-AKADOC-LISTE-1002.
+135454     EXIT.
+135456/
+135458*---------------------------------------------------------------*
+135460* Eine Zeile der AKADOC-Trefferliste in den KADA-Bereich        *
+135462* uebertragen                                                   *
+135464*---------------------------------------------------------------*
+135466 AUFRUF-AKADOC-ZEILE-UEB SECTION.
+135468 AUFRUF-AKADOC-ZEILE-UEB-1001.
+135470     MOVE KAOADOC-LFD-NR (H-ZAEHLER-ANZ)
+135472       TO KAC5AP-A-DOK-LFD-NR (H-ZAEHLER-ANZ)
+135474     MOVE KAOADOC-DOK-TYP (H-ZAEHLER-ANZ)
+135476       TO KAC5AP-A-DOK-TYP (H-ZAEHLER-ANZ)
+135478     MOVE KAOADOC-BEZEICHNUNG (H-ZAEHLER-ANZ)
+135480       TO KAC5AP-A-DOK-BEZEICHNUNG (H-ZAEHLER-ANZ)
+135482     MOVE KAOADOC-URL (H-ZAEHLER-ANZ)
+135484       TO KAC5AP-A-DOK-URL (H-ZAEHLER-ANZ)
+135486     MOVE KAOADOC-ERFASSER-ID (H-ZAEHLER-ANZ)
+135488       TO KAC5AP-A-DOK-ERFASSER-ID (H-ZAEHLER-ANZ)
+135490     MOVE KAOADOC-ERFASSUNGS-TS (H-ZAEHLER-ANZ)
+135492       TO KAC5AP-A-DOK-ERFASSUNGS-TS (H-ZAEHLER-ANZ)
+135494     .
+135496 AUFRUF-AKADOC-ZEILE-UEB-1002.
+135498     EXIT.
 135500/                                                                 
 135600 INIT-KADA-KAC5AP SECTION.                                        
 135700 INIT-KADA-KAC5AP-1001.                                           
