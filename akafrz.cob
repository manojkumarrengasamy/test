@@ -0,0 +1,227 @@
+000010* ELEMENTKOPF-COBOL-SOURCE ********************************%*
+000100*@CR                                                              CCC
+000150* COPYRIGHT (C) 2018                                              CCC
+000151* Fidelity National Information Services, Inc. and/or its         CCC
+000152* subsidiaries - All Rights Reserved worldwide.                   CCC
+000153* This document is protected under the trade secret and           CCC
+000154* copyright laws as the property of Fidelity National             CCC
+000155* Information Services, Inc. and/or its subsidiaries.             CCC
+000156* Copying, reproduction or distribution should be limited         CCC
+000157* and only to employees with a ( need to know )                   CCC
+000158* to do their job. Any disclosure of this document                CCC
+000159* to third parties is strictly prohibited.                        CCC
+000160*@CR
+000160*
+000160*@a_element_info
+000160*@Titel         : Uebersicht freizugebende Schliessungen
+000160*@Elementname   : akafrz.cob
+000160*@Elementtyp    : cob
+000160*@Version       : k151-00001
+000160*@Produkt       : ak
+000160*@Liefertiefe   : nur_lesen
+000160*@Kategorie     : sao
+000160*@BatchDialog   : batch
+000160*@Pruefe_aekz   : j
+000160*@e_element_info
+000160*
+001000*@Title        : Uebersicht freizugebende Schliessungen      *
+001100* Verfasser    : Petra Vogel                                *
+001200* Erstelldatum : 30.09.2023                                 *
+001400*                                                           *
+001500*@A-ELEMENTBESCHREIBUNG                                     *
+001600* Modul-Beschreibung:                                       *
+001700* ------------------                                        *
+001800* Batchprogramm/Vorlaufreport fuer eine Aufsichtsuebersicht *
+001900* aller Schliessungen, die derzeit im Status 5 (frei-       *
+002000* zugeben) stehen. Es liest zeilenweise KA_TABLE_SCH (ueber *
+002100* CGSTAB, analog LESEN-TAB-AKKTO in AKASAL bzw. AKAAGR),    *
+002200* selektiert alle Saetze mit SCH-STATUS = C-STATUS-FREIZU-  *
+002300* GEBEN und weist fuer jeden die Wartezeit (Tage seit       *
+002400* SCH-DATUM-ANLAGE) sowie den anlegenden Benutzer           *
+002500* (SCH-USER-SCHLIESS) aus. Damit erhaelt der Fachbereichs-  *
+002600* leiter/Supervisor eine Uebersicht, welche Schliessungen   *
+002700* wegen des 4-Augen-Prinzips (siehe AKA4OF, VIER-AUGEN-     *
+002800* PRUEFUNG) auf eine zweite Unterschrift warten.            *
+002900*@E-ELEMENTBESCHREIBUNG                                     *
+003000*                                                           *
+003100*@A-COBOL-COPY                                              *
+003200* Benoetigte COBOL-Copies:                                  *
+003300* DCTGRCGE   : RETURNCODE GEWICHTE                          *
+003400* CGSOVER    : VERSTAENDIGUNGSBEREICH                       *
+003500* CKA0SCH    : ZEILENWEISER ZUGRIFF AUF KA_TABLE_SCH        *
+003600*@E-COBOL-COPY                                              *
+003700*                                                           *
+090000* AENDERUNGSPROTOKOLL:                                      *
+090050* --------------------                                      *
+090051* D01 R57948                                                *     D01
+090052*     Neuanlage - Uebersicht freizugebende Schliessungen    *     D01
+090053*     Datum: 30.09.2023                          NKZ: PTV   *     D01
+090054*                                                           *     D01
+090055* D02 R57948                                                *     D02
+090056*     Mainline lief nach der Verarbeitung ohne STOP RUN in   *     D02
+090057*     die naechste Programmsektion durch. STOP RUN ergaenzt. *     D02
+090058*     Datum: 21.11.2023                          NKZ: KAL   *     D02
+090059*                                                           *     D02
+100000* ENDE ELEMENTKOPF ******************************************
+100100/
+100200 IDENTIFICATION DIVISION.
+100300 PROGRAM-ID. AKAFRZ.
+100400 ENVIRONMENT DIVISION.
+100500 CONFIGURATION SECTION.
+100600 SPECIAL-NAMES.
+100700     DECIMAL-POINT                IS COMMA.
+100800 INPUT-OUTPUT SECTION.
+100900 FILE-CONTROL.
+101000     SELECT FREIZURPT             ASSIGN TO "FREIZURPT"
+101100                                  ORGANIZATION IS LINE SEQUENTIAL.
+101200 DATA DIVISION.
+101300 FILE SECTION.
+101400 FD  FREIZURPT
+101500     RECORDING MODE IS F.
+101600 01  FRZ-DRUCKZEILE               PIC X(132).
+101700 WORKING-STORAGE SECTION.
+101800 01  VERS-INF.
+101900     05  FILLER PIC X(13) VALUE "ELEM=akafrz  ".
+102000     05  FILLER PIC X(15) VALUE "VERS=k151-00001".
+102100 01  GS-KONSTANTEN.
+102200     20 C-KONFIG-ID-KA            PIC X(002) VALUE "KA".
+102300     20 C-OBJEKT-TAB-KA03SCH      PIC X(009) VALUE "KA03SCH".
+102400     20 C-TAB-LESEN-ZEILE         PIC X(040) VALUE "LESEN-ZEILE".
+102500     20 C-1                       PIC 9(004) COMP-5 VALUE 1.
+102600 01  C-STATI.
+102700     05 C-STATUS-FREIZUGEBEN      PIC 9(001) VALUE 5.
+102800  COPY DCTGRCGE.
+102900  COPY CGSOVER.
+103000  COPY CKA0SCH.
+103050 01  DUMMY                        PIC X(001).
+103100 01  H-LFD-ZEILE                  PIC 9(009) COMP-3.
+103200 01  H-NAECHSTE-ZEILE             PIC 9(009) COMP-3.
+103300 01  H-SATZ-STATUS                PIC X(001).
+103400     88 SCH-GEFUNDEN              VALUE "J".
+103500     88 SCH-N-GEFUNDEN            VALUE "N".
+103600 01  H-LAUFDATUM                  PIC 9(008).
+103700 01  H-LAUFDATUM-J                PIC 9(007).
+103800 01  H-WARTETAGE                  PIC S9(007) COMP-3.
+103900 01  FRZ-KOPF.
+104000     05 FILLER                    PIC X(058)
+104100        VALUE "Schliessungen im Status 'freizugeben' -".
+104200     05 FILLER                    PIC X(011)
+104300        VALUE " Uebersicht".
+104400 01  FRZ-DETAIL.
+104500     05 FRZ-D-SCHLNR              PIC Z(011)9.
+104600     05 FILLER                    PIC X(002) VALUE SPACE.
+104700     05 FRZ-D-AKNR                PIC Z(004)9.
+104800     05 FILLER                    PIC X(002) VALUE SPACE.
+104900     05 FRZ-D-ERSTELLER           PIC X(008).
+105000     05 FILLER                    PIC X(002) VALUE SPACE.
+105100     05 FRZ-D-WARTETAGE           PIC Z(006)9.
+105200     05 FILLER                    PIC X(006) VALUE " Tage".
+105300/****************************************************************
+105400 PROCEDURE DIVISION.
+105500*****************************************************************
+105600 0000-MAINLINE SECTION.
+105700 0000-MAINLINE-1001.
+105800     PERFORM 1000-INITIALISIERUNG THRU 1000-INITIALISIERUNG-EXIT
+105900     PERFORM 2000-VERARBEITUNG    THRU 2000-VERARBEITUNG-EXIT
+106000     PERFORM 9999-EXIT            THRU 9999-EXIT-EXIT
+106050     STOP RUN                                                     D02
+106100     .
+106200 0000-MAINLINE-1002.
+106300     EXIT.
+106400/---------------------------------------------------------------*
+106500* Initialisierung                                               *
+106600*---------------------------------------------------------------*
+106700 1000-INITIALISIERUNG SECTION.
+106800 1000-INITIALISIERUNG-1001.
+106900     OPEN OUTPUT FREIZURPT
+107000     MOVE FRZ-KOPF                TO FRZ-DRUCKZEILE
+107100     WRITE FRZ-DRUCKZEILE
+107200     ACCEPT H-LAUFDATUM           FROM DATE YYYYMMDD
+107300     .
+107400 1000-INITIALISIERUNG-1002.
+107500 1000-INITIALISIERUNG-EXIT.
+107600     EXIT.
+107700/---------------------------------------------------------------*
+107800* Alle Schliessungen durchlaufen                                *
+107900*---------------------------------------------------------------*
+108000 2000-VERARBEITUNG SECTION.
+108100 2000-VERARBEITUNG-1001.
+108200     MOVE C-1                     TO H-LFD-ZEILE
+108300     PERFORM 2100-LESEN-SCH-ZEILE THRU 2100-LESEN-SCH-ZEILE-EXIT
+108400     PERFORM UNTIL SCH-N-GEFUNDEN
+108500       IF KA0SCH-SCH-STATUS       = C-STATUS-FREIZUGEBEN
+108600       THEN
+108700         PERFORM 2200-ZEILE-SCHREIBEN
+108800                                  THRU 2200-ZEILE-SCHREIBEN-EXIT
+108900       END-IF
+109000       MOVE H-NAECHSTE-ZEILE      TO H-LFD-ZEILE
+109100       PERFORM 2100-LESEN-SCH-ZEILE
+109200                                  THRU 2100-LESEN-SCH-ZEILE-EXIT
+109300     END-PERFORM
+109400     .
+109500 2000-VERARBEITUNG-1002.
+109600 2000-VERARBEITUNG-EXIT.
+109700     EXIT.
+109800/---------------------------------------------------------------*
+109900* Zeile aus KA_TABLE_SCH lesen                                  *
+110000*---------------------------------------------------------------*
+110100 2100-LESEN-SCH-ZEILE SECTION.
+110200 2100-LESEN-SCH-ZEILE-1001.
+110300     MOVE H-LFD-ZEILE             TO KA0SCH-ZEILENNUMMER
+110400     CALL "CGSTAB" USING
+110500          C-TAB-LESEN-ZEILE
+110600          C-KONFIG-ID-KA
+110700          C-OBJEKT-TAB-KA03SCH
+110800          GSOVER-VERSTAENDIGUNGSBEREICH
+110900          KA0SCH-EINGABEBEREICH
+111000          KA0SCH-AUSGABEBEREICH
+111100          DUMMY
+111200     END-CALL
+111300     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+111400     THEN
+111500       SET SCH-GEFUNDEN           TO TRUE
+111600       ADD C-1 TO H-LFD-ZEILE     GIVING H-NAECHSTE-ZEILE
+111700         ON SIZE ERROR CONTINUE
+111800       END-ADD
+111900     ELSE
+112000       SET SCH-N-GEFUNDEN         TO TRUE
+112100     END-IF
+112200     .
+112300 2100-LESEN-SCH-ZEILE-1002.
+112400 2100-LESEN-SCH-ZEILE-EXIT.
+112500     EXIT.
+112600/---------------------------------------------------------------*
+112700* Berichtszeile fuer eine Schliessung schreiben                 *
+112800*---------------------------------------------------------------*
+112900 2200-ZEILE-SCHREIBEN SECTION.
+113000 2200-ZEILE-SCHREIBEN-1001.
+113100     COMPUTE H-LAUFDATUM-J =
+113200             FUNCTION INTEGER-OF-DATE (H-LAUFDATUM)
+113300     COMPUTE H-WARTETAGE =
+113400           H-LAUFDATUM-J -
+113500           FUNCTION INTEGER-OF-DATE (KA0SCH-SCH-DATUM-ANLAGE)
+113600     IF H-WARTETAGE               < ZERO
+113700     THEN
+113800       MOVE ZERO                  TO H-WARTETAGE
+113900     END-IF
+114000     MOVE KA0SCH-SCHLIESSUNGSNR   TO FRZ-D-SCHLNR
+114100     MOVE KA0SCH-AK-NUMMER        TO FRZ-D-AKNR
+114200     MOVE KA0SCH-SCH-USER-SCHLIESS
+114300                                  TO FRZ-D-ERSTELLER
+114400     MOVE H-WARTETAGE             TO FRZ-D-WARTETAGE
+114500     MOVE FRZ-DETAIL              TO FRZ-DRUCKZEILE
+114600     WRITE FRZ-DRUCKZEILE
+114700     .
+114800 2200-ZEILE-SCHREIBEN-1002.
+114900 2200-ZEILE-SCHREIBEN-EXIT.
+115000     EXIT.
+115100/---------------------------------------------------------------*
+115200* Programmende                                                  *
+115300*---------------------------------------------------------------*
+115400 9999-EXIT SECTION.
+115500 9999-EXIT-1001.
+115600     CLOSE FREIZURPT
+115700     .
+115800 9999-EXIT-1002.
+115900 9999-EXIT-EXIT.
+116000     EXIT.
