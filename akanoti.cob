@@ -0,0 +1,235 @@
+000000* ELEMENTKOPF-COBOL-SOURCE ********************************%*
+000100*@CR                                                              CCC
+000150* COPYRIGHT (C) 2018                                              CCC
+000151* Fidelity National Information Services, Inc. and/or its         CCC
+000152* subsidiaries - All Rights Reserved worldwide.                   CCC
+000153* This document is protected under the trade secret and           CCC
+000154* copyright laws as the property of Fidelity National             CCC
+000155* Information Services, Inc. and/or its subsidiaries.             CCC
+000156* Copying, reproduction or distribution should be limited         CCC
+000157* and only to employees with a ( need to know )                   CCC
+000158* to do their job. Any disclosure of this document                CCC
+000159* to third parties is strictly prohibited.                        CCC
+000160*@CR
+000160*
+000160*@a_element_info
+000160*@Titel         : Benachrichtigung ueber Status-Aenderungen
+000160*@Elementname   : akanoti.cob
+000160*@Elementtyp    : cob
+000160*@Version       : k151-00001
+000160*@Produkt       : ak
+000160*@Liefertiefe   : nur_lesen
+000160*@Kategorie     : sub
+000160*@BatchDialog   : beides
+000160*@Pruefe_aekz   : j
+000160*@e_element_info
+000160*
+001000*@Title        : Benachrichtigung ueber Status-Aenderungen     *
+001100* Verfasser    : Michael Brandtner                          *
+001200* Erstelldatum : 07.05.2022                                 *
+001400*                                                           *
+001500*@A-ELEMENTBESCHREIBUNG                                     *
+001600* Modul-Beschreibung:                                       *
+001700* ------------------                                        *
+001800* Unterprogramm, das aus Dialog- und Batch-Auftraegen der KA-*
+001900* Anwendung (derzeit AKA4OF, VERARB-SCH-AEND) bei einer      *
+002000* Status-Aenderung einer Schliessung (Freigabe/Aufhebung/    *
+002100* Ablehnung) angesprungen wird, um eine Benachrichtigung an  *
+002200* die zustaendige Stelle auszuloesen. Da in dieser Umgebung  *
+002300* kein Mail-/Slack-Versand-Baustein zur Verfuegung steht,    *
+002400* schreibt AKANOTI je Aufruf einen Satz in die Auftrags-     *
+002500* Warteschlangen-Datei NOTIFAUS; ein nachgelagerter, nicht   *
+002600* zu diesem Modul gehoerender Verteilerjob liest diese Datei *
+002700* und stoesst den eigentlichen Mail- bzw. Slack-Versand an.  *
+002800*@E-ELEMENTBESCHREIBUNG                                     *
+002900*                                                           *
+003000*@A-MODULAUFRUF                                             *
+003100* Aufruf-Beispiel:                                          *
+003200*                                                           *
+003300* Aufrufparameter: 1. Funktion               (I)            *
+003400*                  2. Konfigurations-Id      (I)            *
+003500*                  3. Objekt                 (I)            *
+003600*                  4. Verstaendigungsbereich (O)            *
+003700*                  5. Eingabebereich         (I)            *
+003800*                  6. Ausgabebereich         (O)            *
+003900*                  7. Transientbereich       (I/O)          *
+004000*                                                           *
+004100* CALL "AKANOTI"                                            *
+004200* USING C-FUNKTION-BENACHRICHTIGEN                          *
+004300*       C-KONFIG-ID-KA                                      *
+004400*       C-OBJEKT-KA-NOTI                                    *
+004500*       GSOVER-VERSTAENDIGUNGSBEREICH                       *
+004600*       KAINOTI1-EINGABEBEREICH                              *
+004700*       DUMMY                                               *
+004800*       DUMMY                                               *
+004900*                                                           *
+005000*@E-MODULAUFRUF                                             *
+005100*                                                           *
+005200*@A-RETURNCODE                                              *
+005300* Meldungen/Returncodes:                                    *
+005400* ----------------------                                    *
+005500* KA0000 : Verarbeitung erfolgreich durchgefuehrt            *
+005600*                                                           *
+005700*@E-RETURNCODE                                              *
+005800*                                                           *
+005900*@A-COBOL-COPY                                              *
+006000* Benoetigte Cobol-Copies:                                  *
+006100* DCTGRCGE : Meldungsgewichte                                *
+006200* CGSOVER  : Verstaendigungsbereich                          *
+006300* CKAINOTI1: Eingabebereich AKANOTI                          *
+006400*@E-COBOL-COPY                                              *
+006500*                                                           *
+090000* AENDERUNGSPROTOKOLL:                                      *
+090050* --------------------                                      *
+090051* D01 R52571                                                *     D01
+090052*     Neuanlage - Benachrichtigung bei Status-Aenderung      *     D01
+090053*     einer Schliessung (Warteschlangen-Datei fuer einen     *     D01
+090054*     nachgelagerten Mail-/Slack-Verteiler).                 *     D01
+090055*     Datum: 07.05.2022                          NKZ: MBR   *     D01
+090056*                                                           *     D01
+090057* D02 R57289                                                *     D02
+090058*     Der Eskalations-Kennzeichen (KAINOTI1-ESKALATION-KZ),  *     D02
+090059*     ueber den AKA4OF eine zum zweiten Mal in Folge          *     D02
+090060*     abgelehnte Schliessung an die Fachbereichsleitung       *     D02
+090061*     statt an den urspruenglichen Ersteller eskaliert,        *     D02
+090062*     wurde bislang nur entgegengenommen, aber nie in den      *     D02
+090063*     Warteschlangensatz NOTI-SATZ uebernommen und ging so     *     D02
+090064*     vor dem nachgelagerten Verteiler verloren. Neues Feld    *     D02
+090065*     NOTI-S-ESKALATION-KZ ergaenzt.                           *     D02
+090066*     Datum: 30.07.2022                          NKZ: DNK   *     D02
+090067*                                                           *     D02
+100000* ENDE ELEMENTKOPF ******************************************
+100100/
+100200 IDENTIFICATION DIVISION.
+100300 PROGRAM-ID. AKANOTI.
+100400 ENVIRONMENT DIVISION.
+100500 CONFIGURATION SECTION.
+100600 SPECIAL-NAMES.
+100700     DECIMAL-POINT                IS COMMA.
+100800 INPUT-OUTPUT SECTION.
+100900 FILE-CONTROL.
+101000     SELECT NOTIFAUS              ASSIGN TO "NOTIFAUS"
+101100                                  ORGANIZATION IS LINE SEQUENTIAL.
+101200 DATA DIVISION.
+101300 FILE SECTION.
+101400 FD  NOTIFAUS
+101500     RECORDING MODE IS F.
+101600 01  NOTI-DRUCKZEILE              PIC X(200).
+101700 WORKING-STORAGE SECTION.
+101800 01  VERS-INF.
+101900     05  FILLER PIC X(13) VALUE "ELEM=akanoti ".
+102000     05  FILLER PIC X(15) VALUE "VERS=k151-00001".
+102100 01  GS-KONSTANTEN.
+102200     20 C-KONFIG-ID-KA            PIC X(002) VALUE "KA".
+102300     20 C-OBJEKT-KA-NOTI          PIC X(020) VALUE "AKANOTI".
+102400     20 C-OBJEKT-KA0000           PIC X(006) VALUE "KA0000".
+102450     20 C-FUNKTION-BENACHRICHTIGEN
+102500                                  PIC X(040) VALUE
+102600                                  "01-INT-BENACHRICHTIGEN".
+102700  COPY DCTGRCGE.
+103200 01  H-LAUFDATUM                  PIC 9(008).
+103300 01  H-LAUFZEIT                   PIC 9(006).
+103400 01  NOTI-SATZ.
+103500     05 NOTI-S-KANAL              PIC X(001).
+103600     05 FILLER                    PIC X(001) VALUE SPACE.
+103700     05 NOTI-S-DATUM              PIC 9(008).
+103800     05 FILLER                    PIC X(001) VALUE SPACE.
+103900     05 NOTI-S-ZEIT               PIC 9(006).
+104000     05 FILLER                    PIC X(001) VALUE SPACE.
+104100     05 NOTI-S-EREIGNIS-OBJEKT    PIC X(006).
+104200     05 FILLER                    PIC X(001) VALUE SPACE.
+104300     05 NOTI-S-SCHLIESSUNGSNR     PIC 9(012).
+104400     05 FILLER                    PIC X(001) VALUE SPACE.
+104500     05 NOTI-S-AK-NUMMER          PIC 9(005).
+104600     05 FILLER                    PIC X(001) VALUE SPACE.
+104700     05 NOTI-S-ALTER-STATUS       PIC 9(001).
+104800     05 FILLER                    PIC X(001) VALUE SPACE.
+104900     05 NOTI-S-NEUER-STATUS       PIC 9(001).
+105000     05 FILLER                    PIC X(001) VALUE SPACE.
+105100     05 NOTI-S-AUSLOESER          PIC X(008).
+105200     05 FILLER                    PIC X(001) VALUE SPACE.
+105300     05 NOTI-S-EMPFAENGER         PIC X(060).
+105400     05 FILLER                    PIC X(001) VALUE SPACE.
+105500     05 NOTI-S-MELDUNGSTEXT       PIC X(120).
+105510     05 FILLER                    PIC X(001) VALUE SPACE.         D02
+105520     05 NOTI-S-ESKALATION-KZ      PIC X(001).                     D02
+105600 LINKAGE SECTION.
+105700*---------------------------------------------------------------*
+105800* Funktion                                                      *
+105900*---------------------------------------------------------------*
+106000 01 AUF-FUNKTION                  PIC X(040).
+106100*---------------------------------------------------------------*
+106200* Konfigurations-Kennzeichen                                    *
+106300*---------------------------------------------------------------*
+106400 01 KONFIG-ID                     PIC X(002).
+106500*---------------------------------------------------------------*
+106600* Auftragsname                                                  *
+106700*---------------------------------------------------------------*
+106800 01 OBJEKT-AUFTRAGS-ID            PIC X(020).
+106900*---------------------------------------------------------------*
+107000* Verstaendigungsbereich des Aufrufers                          *
+107100*---------------------------------------------------------------*
+107200 COPY CGSOVER.
+107300*---------------------------------------------------------------*
+107400* Eingabebereich fuer den Auftrag AKANOTI                       *
+107500*---------------------------------------------------------------*
+107600 COPY CKAINOTI1.
+107700*---------------------------------------------------------------*
+107800* Ausgabebereich / Transientbereich - derzeit ungenutzt         *
+107900*---------------------------------------------------------------*
+108000 01 LS-AUSGABEBEREICH             PIC X(001).
+108100 01 LS-TRANSBEREICH               PIC X(001).
+108200/
+108300 PROCEDURE DIVISION
+108400     USING AUF-FUNKTION
+108500           KONFIG-ID
+108600           OBJEKT-AUFTRAGS-ID
+108700           GSOVER-VERSTAENDIGUNGSBEREICH
+108800           KAINOTI1-EINGABEBEREICH
+108900           LS-AUSGABEBEREICH
+109000           LS-TRANSBEREICH
+109100           .
+109200/---------------------------------------------------------------*
+109300* Steuerung                                                     *
+109400*---------------------------------------------------------------*
+109500 STEUER-AKANOTI SECTION.
+109600 STEUER-AKANOTI-1001.
+109700     MOVE C-OBJEKT-KA0000         TO GSOVER-RETURNCODE
+109800     EVALUATE AUF-FUNKTION
+109900     WHEN C-FUNKTION-BENACHRICHTIGEN
+110000       PERFORM BENACHR-SCHREIBEN
+110100                                  THRU BENACHR-SCHREIBEN-EXIT
+110200     WHEN OTHER
+110300       CONTINUE
+110400     END-EVALUATE
+110500     .
+110600 STEUER-AKANOTI-1002.
+110700     EXIT PROGRAM.
+110800/---------------------------------------------------------------*
+110900* Benachrichtigungssatz in die Warteschlange schreiben          *
+111000*---------------------------------------------------------------*
+111100 BENACHR-SCHREIBEN SECTION.
+111200 BENACHR-SCHREIBEN-1001.
+111300     ACCEPT H-LAUFDATUM           FROM DATE YYYYMMDD
+111400     ACCEPT H-LAUFZEIT            FROM TIME
+111500     OPEN EXTEND NOTIFAUS
+112000     MOVE KAINOTI1-KANAL          TO NOTI-S-KANAL
+112100     MOVE H-LAUFDATUM             TO NOTI-S-DATUM
+112200     MOVE H-LAUFZEIT              TO NOTI-S-ZEIT
+112300     MOVE KAINOTI1-EREIGNIS-OBJEKT
+112400                                  TO NOTI-S-EREIGNIS-OBJEKT
+112500     MOVE KAINOTI1-SCHLIESSUNGSNR TO NOTI-S-SCHLIESSUNGSNR
+112600     MOVE KAINOTI1-AK-NUMMER      TO NOTI-S-AK-NUMMER
+112700     MOVE KAINOTI1-ALTER-STATUS   TO NOTI-S-ALTER-STATUS
+112800     MOVE KAINOTI1-NEUER-STATUS   TO NOTI-S-NEUER-STATUS
+112900     MOVE KAINOTI1-AUSLOESER      TO NOTI-S-AUSLOESER
+113000     MOVE KAINOTI1-EMPFAENGER     TO NOTI-S-EMPFAENGER
+113100     MOVE KAINOTI1-MELDUNGSTEXT   TO NOTI-S-MELDUNGSTEXT
+113150     MOVE KAINOTI1-ESKALATION-KZ  TO NOTI-S-ESKALATION-KZ         D02
+113200     MOVE NOTI-SATZ               TO NOTI-DRUCKZEILE
+113300     WRITE NOTI-DRUCKZEILE
+113400     CLOSE NOTIFAUS
+113500     .
+113600 BENACHR-SCHREIBEN-1002.
+113700 BENACHR-SCHREIBEN-EXIT.
+113800     EXIT.
