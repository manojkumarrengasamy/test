@@ -229,6 +229,30 @@
 090052*     XREF : <txt>                                          *     A01
 090053*     Datum: tt.mm.jjjj                            NKZ: ??? *     A01
 090054*                                                           *     A01
+090055* D04 R62203                                                *     D04
+090056*     Neuanlage einer Abstimmposition: fuer als hochvolumig  *     D04
+090057*     markierte Abstimmkreise (KA000AKRS) wird statt eines    *     D04
+090058*     CGSDZS-Zugriffs auf BKAAPO die indizierte Hochvolumen-   *     D04
+090059*     Datei BKAAPHV bedient (ueber AKAHVZ), um schnellen        *    D04
+090060*     Zugriff bei sehr grossen Bestaenden zu ermoeglichen.       *   D04
+090061*     Datum: 10.06.2017                            NKZ: SUM *     D04
+090062*                                                           *     D04
+090063* D05 R57289                                                *     D05
+090064*     Die Hochvolumen-Weiche (D04) wurde bislang nur bei     *     D05
+090065*     Neuanlage beachtet; alle spaeteren Zugriffe auf eine    *     D05
+090066*     bereits angelegte Abstimmposition (Schliessungs-        *     D05
+090067*     Zuordnung, Update-Check, Freigabe/Ablehnung/Aufhebung/  *     D05
+090068*     Revoke, Massenloeschung zu einer Schliessung) landeten  *     D05
+090069*     deshalb immer in BKAAPO, obwohl der Satz eines hoch-    *     D05
+090070*     volumigen Abstimmkreises nur in BKAAPHV liegt. Diese    *     D05
+090071*     Stellen ermitteln jetzt ebenfalls den Abstimmkreis      *     D05
+090072*     (direkt oder ueber eine Schliessungsdetail-Abfrage bei  *     D05
+090073*     KKA5SL) und routen entsprechend um. Fuer die Funktion   *     D05
+090074*     01-INT-UPD-SR (Schliessregel-Update) konnte dies mangels*     D05
+090075*     einer verfuegbaren Eingabeschnittstelle nicht           *     D05
+090076*     nachvollzogen werden; siehe Wartungsdokumentation.       *     D05
+090077*     Datum: 29.11.2017                            NKZ: HRT *     D05
+090078*                                                           *     D05
       * This Version has been modified to meet KOJAK requirements       CCC
       * at March 1st 2017                                               CCC
 100000* ENDE ELEMENTKOPF ****************************************%*
@@ -284,6 +308,8 @@
 103700    05 C-OBJEKT-KA4856            PIC X(006) VALUE "KA4856".
 103800    05 C-OBJEKT-KA4857            PIC X(006) VALUE "KA4857".
 103900    05 C-OBJEKT-KA4858            PIC X(006) VALUE "KA4858".
+103950    05 C-OBJEKT-KA4863            PIC X(006) VALUE "KA4863".      D02
+103960    05 C-OBJEKT-KA4864            PIC X(006) VALUE "KA4864".      D02
 104000    05 C-OBJEKT-KA4859            PIC X(006) VALUE "KA4859".
 104100    05 C-OBJEKT-KA5002            PIC X(006) VALUE "KA5002".
 104200    05 C-OBJEKT-KA5007            PIC X(006) VALUE "KA5007".
@@ -303,6 +329,8 @@
 105600                                  "01-INT-AEN-APO-ABLE".
 105700    05 C-01-INT-AEN-APO-AUFH      PIC X(040) VALUE
 105800                                  "01-INT-AEN-APO-AUFH".
+105850    05 C-01-INT-AEN-APO-REVOKE    PIC X(040) VALUE
+105860                                  "01-INT-AEN-APO-REVOKE".
 105900    05 C-01-INT-UPD-SR            PIC X(040) VALUE
 106000                                  "01-INT-UPD-SR".
 106100    05 C-01-INT-LOE-APO-Z-SCH     PIC X(040) VALUE   
@@ -331,6 +359,8 @@
 108400                                  VALUE "ZKAAPO_U_ABLE".
 108500    05 C-DZS-ZKAAPO-U-AUFH        PIC X(040) 
 108600                                  VALUE "ZKAAPO_U_AUFH".
+108650    05 C-DZS-ZKAAPO-U-REVOKE      PIC X(040) 
+108660                                  VALUE "ZKAAPO_U_REVOKE".
 108700    05 C-DZS-ZKAAPO-COUNT-PRF1    PIC X(040) 
 108800                                  VALUE "ZKAAPO_COUNT_PRF1".
 108900    05 C-DZS-ZKAAPO-DEL-REO       PIC X(040)
@@ -358,6 +388,20 @@
 111100     05 C-TAB-LESEN-EQUAL         PIC X(040) VALUE "LESEN-EQUAL".
 111200     05 C-TAB-ANM-DAT-LESEN       PIC X(040) VALUE
 111300                                  "ANM-DAT-LESEN".
+111310     05 C-OBJEKT-TAB-KA01AKRS     PIC X(009) VALUE "KA01AKRS".     D04
+111320     05 C-HVZ-SCHREIBEN          PIC X(008) VALUE "SCHREIBEN".    D04
+111321     05 C-HVZ-SUCHEN             PIC X(009) VALUE "SUCHEN".       D05
+111322     05 C-HVZ-LOESCHEN           PIC X(009) VALUE "LOESCHEN".     D05
+111330/---------------------------------------------------------------* D05
+111340* Schnittstellenparameter fuer Auftrag KKA5SL (Ermittlung des   * D05
+111350* Abstimmkreises zu einer Schliessungsnummer, siehe             * D05
+111360* ERMITTELN-AK-ZU-SCHLIESSUNG)                                  * D05
+111370*---------------------------------------------------------------* D05
+111380 01 C-01-INT-LES-SCH-DETAIL      PIC X(040) VALUE                 D05
+111390                                 "01-INT-LES-SCH-DETAIL".         D05
+111391 01 C-OBJEKT-AUFTRAG-KKA5SL      PIC X(020) VALUE "KKA5SL".       D05
+111392 COPY CKAI5SL1.                                                   D05
+111393 COPY CKAO5SL1.                                                   D05
 111400/---------------------------------------------------------------*
 111500* Hilfsfelder                                                   *
 111600*---------------------------------------------------------------*
@@ -365,6 +409,7 @@
 111800     05 C-STATUS-ABGELEHNT        PIC 9(001) VALUE 6.
 111900     05 C-STATUS-GESCHLOSSEN      PIC 9(001) VALUE 8.
 112000     05 C-STATUS-AUFGEHOBEN       PIC 9(001) VALUE 9.
+112050     05 C-STATUS-OFFEN           PIC 9(001) VALUE 2.              D02
 112100/---------------------------------------------------------------*
 112200* Plausiprüfungen mit TKAPRF                                    *
 112300*---------------------------------------------------------------*
@@ -388,6 +433,28 @@
 114100 COPY CBKAAPO.
 114200 COPY CKAIAPO.
 114300 COPY CKAOAPO.
+114310/---------------------------------------------------------------* D04
+114320* Ein-/Ausgabebereich Tabelle KA01AKRS (Hochvolumen-Kennzeichen) * D04
+114330*---------------------------------------------------------------* D04
+114340 COPY CKAI0AKR.                                                   D04
+114350 COPY CKAO0AKR.                                                   D04
+114360/---------------------------------------------------------------* D04
+114370* Satzbeschreibung/Aufrufschnittstelle AKAHVZ                   * D04
+114380*---------------------------------------------------------------* D04
+114390 COPY CKAHVZS.                                                    D04
+114395 COPY CKAHVZE.                                                    D04
+114396/---------------------------------------------------------------* D04
+114397* Hilfsfelder Hochvolumen-Steuerung                              * D04
+114398*---------------------------------------------------------------* D04
+114399 01 H-HVZ-STEUERUNG.                                              D04
+114401    05 H-HVZ-AK-NUMMER            PIC 9(005) VALUE ZERO.          D04
+114402    05 H-HVZ-ROUTING-KZ           PIC X(001) VALUE "N".           D04
+114403       88 HVZ-ROUTING-AKTIV          VALUE "J".                   D04
+114404       88 HVZ-ROUTING-N-AKTIV        VALUE "N".                   D04
+114405    05 H-HOCHVOLUMEN-KZ           PIC X(001) VALUE "N".           D04
+114406       88 HOCHVOLUMEN-JA             VALUE "J".                   D04
+114407       88 HOCHVOLUMEN-NEIN           VALUE "N".                   D04
+114408    05 H-HVZ-INDEX                 PIC 9(003) VALUE ZERO COMP.    D05
 114400/---------------------------------------------------------------*
 114500* Meldungstabelle                                               *
 114600*---------------------------------------------------------------*
@@ -408,6 +475,10 @@
 116100     05 H-FUNKTION-MLD            PIC X(020).
 116200     05 H-FUNKTION-REST           PIC X(020).
 116300 01 DUMMY                         PIC X(001).
+116310*   Kennzeichen: Sprache der Meldungstexte (aus Anmeldedaten)     D01
+116320 01 H-SPRACHE-KZ                  PIC X(001).                     D01
+116330    88 SPRACHE-DEUTSCH            VALUE "D".                      D01
+116340    88 SPRACHE-ENGLISCH           VALUE "E".                      D01
 116400/****************************************************************
 116500 LINKAGE SECTION.
 116600*****************************************************************
@@ -487,6 +558,7 @@
 124000     WHEN C-01-INT-AEN-APO-FREI
 124100     WHEN C-01-INT-AEN-APO-ABLE
 124200     WHEN C-01-INT-AEN-APO-AUFH
+124250     WHEN C-01-INT-AEN-APO-REVOKE                                 D02
 124300       PERFORM VERARB-APO-AEND
 124400     WHEN C-01-INT-UPD-SR
 124500       PERFORM VERARB-APO-UPD
@@ -509,12 +581,17 @@
 126200*---------------------------------------------------------------*
 126300 VERARB-ANL SECTION.
 126400 VERARB-ANL-1001.
-126500*     
+126500*
 126600     PERFORM PRUEFEN-ANL
 126700*
 126800     MOVE C-DZS-ZPKINS            TO H-ZUGRIFFSNAME
-126900* 
+126900*
 127000     PERFORM BKAAPO-FUELLEN
+127010*                                                                 D04
+127020     MOVE KAI4AP1-APO-ABSTIMMKREIS-NR                             D04
+127030       TO H-HVZ-AK-NUMMER                                         D04
+127040     SET HVZ-ROUTING-AKTIV       TO TRUE                          D04
+127050*                                                                 D04
 127100     PERFORM ZUGRIFF-APO
 127200     .
 127300 VERARB-ANL-1002.
@@ -598,8 +675,12 @@
 135100     MOVE KAI4AP2-TIMESTAMP 
 135200       TO KAIAPO-U1S-TIMESTAMP-SCHLIESS 
 135300     MOVE KAI4AP2-USER 
-135400       TO KAIAPO-U1S-USER-SCHLIESS 
+135400       TO KAIAPO-U1S-USER-SCHLIESS
 135500*
+135510     MOVE KAI4AP2-ABSTIMMKREIS-NR                                 D05
+135520       TO H-HVZ-AK-NUMMER                                         D05
+135530     SET HVZ-ROUTING-AKTIV       TO TRUE                          D05
+135540*                                                                 D05
 135600     PERFORM ZUGRIFF-APO
 135700     .
 135800 VERARB-APO-SCHL1-1002.
@@ -647,6 +728,9 @@
 140000     MOVE C-DZS-ZPKUPDC           TO H-ZUGRIFFSNAME
 140100* 
 140200     PERFORM BKAAPO-FUELLEN
+140210     MOVE KAI4AP1-APO-ABSTIMMKREIS-NR                             D05
+140220       TO H-HVZ-AK-NUMMER                                         D05
+140230     SET HVZ-ROUTING-AKTIV       TO TRUE                          D05
 140300     PERFORM ZUGRIFF-APO
 140400     IF GSOVER-GEWICHT            NOT = C-GEW-NICHT-GESETZT
 140500     THEN
@@ -673,7 +757,10 @@
 142600         TO H-ZUGRIFFSNAME
 142700     WHEN C-01-INT-AEN-APO-AUFH
 142800       MOVE C-DZS-ZKAAPO-U-AUFH
-142900         TO H-ZUGRIFFSNAME    
+142900         TO H-ZUGRIFFSNAME
+142950     WHEN C-01-INT-AEN-APO-REVOKE                                 D02
+142960       MOVE C-DZS-ZKAAPO-U-REVOKE                                 D02
+142970         TO H-ZUGRIFFSNAME                                        D02
 143000     WHEN OTHER
 143100       CONTINUE
 143200     END-EVALUATE
@@ -683,6 +770,10 @@
 143600     MOVE KAI4AP4-TIMESTAMP       TO KAIAPO-UFR-TIMESTAMP-FREIGABE
 143700     MOVE KAI4AP4-USER            TO KAIAPO-UFR-USER-FREIGABE
 143800*    alle APOs ändern
+143810     MOVE KAI4AP4-SCHLIESSUNGSNR                                  D05
+143820       TO KAI5SL1-SCHLIESSUNGSNR                                  D05
+143830     PERFORM ERMITTELN-AK-ZU-SCHLIESSUNG                          D05
+143840                            THRU ERMITTELN-AK-ZU-SCHLIESSUNG-EXIT D05
 143900     PERFORM ZUGRIFF-APO
 144000     IF GSOVER-GEWICHT            NOT = C-GEW-NICHT-GESETZT
 144100     THEN
@@ -697,6 +788,9 @@
 145000       WHEN C-01-INT-AEN-APO-AUFH
 145100*        KA4851 Die Aufhebung wurde nicht durchgeführt
 145200         MOVE C-OBJEKT-KA4851     TO H-MELDUNGS-OBJEKT
+145250       WHEN C-01-INT-AEN-APO-REVOKE                               D02
+145260*        KA4863 Die Rücknahme wurde nicht durchgeführt            D02
+145270         MOVE C-OBJEKT-KA4863     TO H-MELDUNGS-OBJEKT            D02
 145300       WHEN OTHER
 145400         CONTINUE
 145500       END-EVALUATE
@@ -719,6 +813,8 @@
 147200       MOVE C-STATUS-ABGELEHNT    TO KAIAPO-CPR-STATUS-PRUEF
 147300     WHEN C-01-INT-AEN-APO-AUFH
 147400       MOVE C-STATUS-AUFGEHOBEN   TO KAIAPO-CPR-STATUS-PRUEF
+147450     WHEN C-01-INT-AEN-APO-REVOKE                                 D02
+147460       MOVE C-STATUS-OFFEN        TO KAIAPO-CPR-STATUS-PRUEF      D02
 147500     WHEN OTHER
 147600       CONTINUE
 147700     END-EVALUATE
@@ -742,6 +838,8 @@
 149500         MOVE C-OBJEKT-KA4859     TO H-MELDUNGS-OBJEKT
 149600       WHEN C-01-INT-AEN-APO-AUFH
 149700         MOVE C-OBJEKT-KA4858     TO H-MELDUNGS-OBJEKT
+149750       WHEN C-01-INT-AEN-APO-REVOKE                               D02
+149760         MOVE C-OBJEKT-KA4864     TO H-MELDUNGS-OBJEKT            D02
 149800       WHEN OTHER
 149900         CONTINUE
 150000       END-EVALUATE
@@ -785,10 +883,23 @@
 153800 VERARB-APO-LOE SECTION.
 153900 VERARB-APO-LOE-1001.
 154000*
-154100     MOVE KAI4AP5-S-SCHLIESSUNGSNUMMER  
+154010     MOVE KAI4AP5-S-SCHLIESSUNGSNUMMER                              D05
+154020       TO KAI5SL1-SCHLIESSUNGSNR                                    D05
+154030     PERFORM ERMITTELN-AK-ZU-SCHLIESSUNG                            D05
+154040                          THRU ERMITTELN-AK-ZU-SCHLIESSUNG-EXIT     D05
+154050     MOVE C-N                     TO H-HOCHVOLUMEN-KZ                D05
+154060     PERFORM PRUEFEN-HOCHVOLUMEN-AK                                 D05
+154070                          THRU PRUEFEN-HOCHVOLUMEN-AK-EXIT           D05
+154080*                                                                    D05
+154090     IF HOCHVOLUMEN-JA                                               D05
+154100     THEN                                                            D05
+154110*      Hochvolumen-Abstimmkreis - Loeschung ueber AKAHVZ             D05
+154120       PERFORM LOESCHEN-APO-HVZ THRU LOESCHEN-APO-HVZ-EXIT           D05
+154130     ELSE                                                            D05
+154100     MOVE KAI4AP5-S-SCHLIESSUNGSNUMMER
 154200                                  TO KAIAPO-DR-SCHLIESSUNGSNUMMER
 154300     MOVE C-STAT-GESCHL           TO KAIAPO-DR-STATUS
-154400* alle APO's zur Schließung löschen                                                                                        
+154400* alle APO's zur Schließung löschen
 154500     CALL "CGSDZS"
 154600     USING C-DZS-ZKAAPO-DEL-REO
 154700           C-KONFIG-ID-KA
@@ -808,6 +919,7 @@
 156100*        Abbruchfehler in Datenbasis
 156200         GO TO PROGRAMM-VERLASSEN
 156300     END-EVALUATE
+156310     END-IF                                                          D05
 156400     .
 156500 VERARB-APO-LOE-1002.
 156600     EXIT.
@@ -817,7 +929,19 @@
 157000 ZUGRIFF-APO SECTION.
 157100 ZUGRIFF-APO-1001.
 157200*
-157300     CALL "CGSDZS"
+157210     MOVE C-N                     TO H-HOCHVOLUMEN-KZ              D04
+157220     IF HVZ-ROUTING-AKTIV                                          D04
+157230     THEN                                                          D04
+157240       PERFORM PRUEFEN-HOCHVOLUMEN-AK                              D04
+157250                              THRU PRUEFEN-HOCHVOLUMEN-AK-EXIT     D04
+157260     END-IF                                                        D04
+157270*                                                                  D04
+157280     IF HOCHVOLUMEN-JA                                             D04
+157290     THEN                                                          D04
+157300*      Hochvolumen-Abstimmkreis - Ablage direkt in BKAAPHV         D04
+157310       PERFORM ZUGRIFF-APO-HVZ THRU ZUGRIFF-APO-HVZ-EXIT           D04
+157320     ELSE                                                          D04
+157330     CALL "CGSDZS"
 157400     USING H-ZUGRIFFSNAME
 157500           C-KONFIG-ID-KA
 157600           C-OBJEKT-BKAAPO
@@ -826,12 +950,15 @@
 157900           KAOAPO-AUSGABEBEREICH
 158000           KAAPO-BENUTZERSATZ
 158100     END-CALL
+158110     END-IF                                                        D04
 158200*
 158300     IF GSOVER-GEWICHT            >= C-GEW-FEHLER
 158400     THEN
 158500* Abbruchfehler -> Verlassen des Programms
 158600       GO TO PROGRAMM-VERLASSEN
 158700     END-IF
+158710*                                                                  D04
+158720     SET HVZ-ROUTING-N-AKTIV      TO TRUE                          D04
 158800     .
 158900 ZUGRIFF-APO-1002.
 159000     EXIT.
@@ -890,9 +1017,13 @@
 164300       TO APO-TRANSAKT-ID-FRESYS
 164400     MOVE KAI4AP1-APO-ISIN 
 164500       TO APO-ISIN
-164600     MOVE KAI4AP1-APO-NENNWERT 
+164600     MOVE KAI4AP1-APO-NENNWERT
 164700       TO APO-NENNWERT
-164800     MOVE KAI4AP1-APO-GEGEN-KONTO-ID 
+164710     MOVE KAI4AP1-APO-STUECKZAHL                                  D03
+164720       TO APO-STUECKZAHL                                          D03
+164730     MOVE KAI4AP1-APO-ABWICKLUNGSSTATUS                           D03
+164740       TO APO-ABWICKLUNGSSTATUS                                   D03
+164800     MOVE KAI4AP1-APO-GEGEN-KONTO-ID
 164900       TO APO-GEGENKONTO-ID
 165000     MOVE KAI4AP1-APO-REMOTE-KONTO-ID 
 165100       TO APO-REMOTE-KONTO-ID
@@ -941,6 +1072,172 @@
 169400     .
 169500 BKAAPO-FUELLEN-1002.
 169600     EXIT.
+169610/---------------------------------------------------------------* D04
+169620* Pruefen, ob der Abstimmkreis als hochvolumig gekennzeichnet   * D04
+169630* ist (KA000AKRS) und die Neuanlage daher ueber AKAHVZ statt   * D04
+169640* ueber CGSDZS/BKAAPO abzulegen ist.                            * D04
+169650*---------------------------------------------------------------* D04
+169660 PRUEFEN-HOCHVOLUMEN-AK SECTION.                                  D04
+169670 PRUEFEN-HOCHVOLUMEN-AK-1001.                                     D04
+169680     MOVE H-HVZ-AK-NUMMER         TO KAI0AKR-AK-NUMMER             D04
+169690*                                                                 D04
+169700     CALL "CGSTAB"                                                D04
+169710     USING                                                        D04
+169720       C-TAB-LESEN-EQUAL                                          D04
+169730       C-KONFIG-ID-KA                                             D04
+169740       C-OBJEKT-TAB-KA01AKRS                                      D04
+169750       GSOVER-VERSTAENDIGUNGSBEREICH                              D04
+169760       KAI0AKR-EINGABEBEREICH                                     D04
+169770       KAO0AKR-AUSGABEBEREICH                                     D04
+169780       GSTTAB-EIN-AUSGABEBEREICH                                  D04
+169790     END-CALL                                                     D04
+169800*                                                                 D04
+169810     IF GSOVER-GEWICHT           = C-GEW-NICHT-GESETZT            D04
+169820        AND KAO0AKR-HOCHVOLUMEN-JA                                D04
+169830     THEN                                                         D04
+169840       MOVE C-J                  TO H-HOCHVOLUMEN-KZ              D04
+169850     END-IF                                                       D04
+169860     .                                                            D04
+169870 PRUEFEN-HOCHVOLUMEN-AK-1002.                                     D04
+169880 PRUEFEN-HOCHVOLUMEN-AK-EXIT.                                     D04
+169890     EXIT.                                                        D04
+169892/---------------------------------------------------------------* D05
+169894* Ermittlung des Abstimmkreises zu einer Schliessungsnummer      * D05
+169896* (Auftrag KKA5SL) fuer Stellen, an denen nur die Schliessungs-  * D05
+169898* nummer, nicht aber der Abstimmkreis selbst vorliegt. Ergebnis  * D05
+169900* steht in H-HVZ-AK-NUMMER/H-HOCHVOLUMEN-KZ zur weiteren          * D05
+169902* Verarbeitung durch PRUEFEN-HOCHVOLUMEN-AK bzw. ZUGRIFF-APO.     * D05
+169904*---------------------------------------------------------------* D05
+169906 ERMITTELN-AK-ZU-SCHLIESSUNG SECTION.                             D05
+169908 ERMITTELN-AK-ZU-SCHLIESSUNG-1001.                                D05
+169910     MOVE C-01-INT-LES-SCH-DETAIL TO KAI5SL1-FUNKTION             D05
+169912*                                                                 D05
+169914     CALL "CGSAUF"                                                D05
+169916     USING C-AUF-AUFRUF-AL                                        D05
+169918           C-KONFIG-ID-KA                                         D05
+169920           C-OBJEKT-AUFTRAG-KKA5SL                                 D05
+169922           GSOVER-VERSTAENDIGUNGSBEREICH                          D05
+169924           KAI5SL1-EINGABEBEREICH                                 D05
+169926           KAO5SL1-AUSGABEBEREICH                                 D05
+169928*                                                                 D05
+169930     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT           D05
+169932     THEN                                                         D05
+169934       MOVE KAO5SL1-AK-NUMMER    TO H-HVZ-AK-NUMMER               D05
+169936       SET HVZ-ROUTING-AKTIV     TO TRUE                          D05
+169938     END-IF                                                       D05
+169940     .                                                            D05
+169942 ERMITTELN-AK-ZU-SCHLIESSUNG-1002.                                D05
+169944 ERMITTELN-AK-ZU-SCHLIESSUNG-EXIT.                                D05
+169946     EXIT.                                                        D05
+169948/---------------------------------------------------------------* D04
+169920* Ablage einer neu angelegten Abstimmposition in der Hochvolumen* D04
+169930* Datei BKAAPHV ueber AKAHVZ anstelle von CGSDZS/BKAAPO.         * D04
+169940*---------------------------------------------------------------* D04
+169950 ZUGRIFF-APO-HVZ SECTION.                                         D04
+169960 ZUGRIFF-APO-HVZ-1001.                                            D04
+169970     MOVE APO-ABSTIMMKREIS-NR    TO HVZ-AK-NUMMER                 D04
+169980     MOVE APO-STATUS             TO HVZ-STATUS                    D04
+169990     MOVE APO-BUCHUNGSDATUM      TO HVZ-BUCHUNGSTAG               D04
+170010     MOVE APO-TRANSAKT-LFD-NR    TO HVZ-LFD-NR                    D04
+170020     MOVE APO-HERKUNFT           TO HVZ-HERKUNFT                  D04
+170030     MOVE APO-KONTO-ID-ABSTIMM   TO HVZ-KONTO-ID-ABSTIMM          D04
+170040     MOVE APO-VALUTADATUM        TO HVZ-VALUTA                    D04
+170050     MOVE APO-BETRAG             TO HVZ-BETRAG                    D04
+170060     MOVE APO-WAE-BETRAG         TO HVZ-WAEHRUNG                  D04
+170070     MOVE APO-SCHLIESSUNGSNUMMER TO HVZ-SCHLIESSUNGSNUMMER        D04
+170080     MOVE APO-SCHLIESSUNGSART    TO HVZ-SCHLIESSUNGSART           D04
+170090     MOVE APO-USER-SCHLIESS      TO HVZ-USER-SCHLIESS             D04
+170100     MOVE APO-TIMESTAMP-SCHLIESS TO HVZ-TIMESTAMP-SCHLIESS        D04
+170110     MOVE APO-BEMERKUNG-APO      TO HVZ-BEMERKUNG                 D04
+170120*                                                                 D04
+170130     CALL "AKAHVZ"                                                D04
+170140     USING                                                        D04
+170150       C-HVZ-SCHREIBEN                                            D04
+170160       HVZ-SATZ                                                   D04
+170170       HVZ-SUCH-KRITERIUM                                         D04
+170180       HVZ-TREFFERLISTE                                           D04
+170190       HVZ-RUECKGABE                                              D04
+170200     END-CALL                                                     D04
+170210*                                                                 D04
+170220     MOVE HVZ-GEWICHT            TO GSOVER-GEWICHT                D04
+170230     .                                                            D04
+170240 ZUGRIFF-APO-HVZ-1002.                                            D04
+170250 ZUGRIFF-APO-HVZ-EXIT.                                            D04
+170260     EXIT.                                                        D04
+170262/---------------------------------------------------------------* D05
+170264* Loeschen aller Abstimmpositionen einer Schliessung aus der     * D05
+170266* Hochvolumen-Datei BKAAPHV ueber AKAHVZ. Da AKAHVZ-SUCHEN nach   * D05
+170268* Abstimmkreis/Status/Buchungstag, nicht aber nach der            * D05
+170270* Schliessungsnummer selektiert, wird die Trefferliste hier       * D05
+170272* nach HVZ-T-SCHLIESSUNGSNUMMER gefiltert und jeder Treffer        * D05
+170274* einzeln geloescht.                                               * D05
+170276*---------------------------------------------------------------* D05
+170278 LOESCHEN-APO-HVZ SECTION.                                        D05
+170280 LOESCHEN-APO-HVZ-1001.                                           D05
+170282     MOVE H-HVZ-AK-NUMMER        TO HVZ-SK-AK-NUMMER               D05
+170284     MOVE C-STAT-GESCHL          TO HVZ-SK-STATUS                  D05
+170286     MOVE ZERO                   TO HVZ-SK-BUCHUNGSTAG-VON         D05
+170288     MOVE 99999999                TO HVZ-SK-BUCHUNGSTAG-BIS        D05
+170290*                                                                  D05
+170292     CALL "AKAHVZ"                                                 D05
+170294     USING                                                         D05
+170296       C-HVZ-SUCHEN                                                D05
+170298       HVZ-SATZ                                                    D05
+170300       HVZ-SUCH-KRITERIUM                                          D05
+170302       HVZ-TREFFERLISTE                                            D05
+170304       HVZ-RUECKGABE                                               D05
+170306     END-CALL                                                      D05
+170308*                                                                  D05
+170310     MOVE HVZ-GEWICHT            TO GSOVER-GEWICHT                 D05
+170312     IF GSOVER-GEWICHT           NOT = C-GEW-NICHT-GESETZT         D05
+170314        AND GSOVER-GEWICHT       NOT = C-GEW-ZUSTAND               D05
+170316     THEN                                                          D05
+170318       GO TO PROGRAMM-VERLASSEN                                    D05
+170320     END-IF                                                        D05
+170322*                                                                  D05
+170324     MOVE 1                       TO H-HVZ-INDEX                   D05
+170326     PERFORM WITH TEST BEFORE UNTIL                                D05
+170328                              H-HVZ-INDEX > HVZ-ANZ-TREFFER         D05
+170330       IF HVZ-T-SCHLIESSUNGSNUMMER(H-HVZ-INDEX)                    D05
+170332          = KAI4AP5-S-SCHLIESSUNGSNUMMER                           D05
+170334       THEN                                                        D05
+170336         PERFORM LOESCHEN-APO-HVZ-SATZ                             D05
+170338       END-IF                                                      D05
+170340       ADD 1                     TO H-HVZ-INDEX                    D05
+170342     END-PERFORM                                                   D05
+170344     .                                                             D05
+170346 LOESCHEN-APO-HVZ-1002.                                            D05
+170348 LOESCHEN-APO-HVZ-EXIT.                                            D05
+170350     EXIT.                                                         D05
+170352/---------------------------------------------------------------* D05
+170354* Loeschen eines einzelnen BKAAPHV-Treffers (Hilfsabsatz zu       * D05
+170356* LOESCHEN-APO-HVZ).                                               * D05
+170358*---------------------------------------------------------------* D05
+170360 LOESCHEN-APO-HVZ-SATZ SECTION.                                    D05
+170362 LOESCHEN-APO-HVZ-SATZ-1001.                                       D05
+170364     MOVE HVZ-T-AK-NUMMER(H-HVZ-INDEX)   TO HVZ-AK-NUMMER          D05
+170366     MOVE HVZ-T-STATUS(H-HVZ-INDEX)      TO HVZ-STATUS             D05
+170368     MOVE HVZ-T-BUCHUNGSTAG(H-HVZ-INDEX) TO HVZ-BUCHUNGSTAG        D05
+170370     MOVE HVZ-T-LFD-NR(H-HVZ-INDEX)      TO HVZ-LFD-NR             D05
+170372*                                                                  D05
+170374     CALL "AKAHVZ"                                                 D05
+170376     USING                                                         D05
+170378       C-HVZ-LOESCHEN                                              D05
+170380       HVZ-SATZ                                                    D05
+170382       HVZ-SUCH-KRITERIUM                                          D05
+170384       HVZ-TREFFERLISTE                                            D05
+170386       HVZ-RUECKGABE                                               D05
+170388     END-CALL                                                      D05
+170390*                                                                  D05
+170392     IF NOT HVZ-GEW-OK                                             D05
+170394     THEN                                                          D05
+170396       MOVE HVZ-GEWICHT          TO GSOVER-GEWICHT                 D05
+170398       GO TO PROGRAMM-VERLASSEN                                    D05
+170400     END-IF                                                        D05
+170402     .                                                             D05
+170404 LOESCHEN-APO-HVZ-SATZ-1002.                                       D05
+170406 LOESCHEN-APO-HVZ-SATZ-EXIT.                                       D05
+170408     EXIT.                                                         D05
 169700/---------------------------------------------------------------*
 169800* Programminitialisierung                                       *
 169900*---------------------------------------------------------------*
@@ -971,6 +1268,12 @@
 172400     IF GSOVER-GEWICHT            NOT = C-GEW-NICHT-GESETZT
 172500     THEN
 172600       GO TO PROGRAMM-VERLASSEN
+172610     ELSE                                                         D01
+172620       MOVE GSO0ANM-SPRACHE-KZ    TO H-SPRACHE-KZ                 D01
+172630       IF NOT SPRACHE-ENGLISCH                                    D01
+172640       THEN                                                       D01
+172650         SET SPRACHE-DEUTSCH      TO TRUE                         D01
+172660       END-IF                                                     D01
 172700     END-IF
 172800      .
 172900 LESEN-ANMELDEDATEN-1002.
@@ -985,7 +1288,7 @@
 173800           C-KONFIG-ID-KA
 173900           H-MELDUNGS-OBJEKT
 174000           GSOVER-VERSTAENDIGUNGSBEREICH
-174100           DUMMY
+174100           H-SPRACHE-KZ                                           D01
 174200           GSOMEL-AUSGABEBEREICH
 174300           GSTMEL-TRANSIENTER-BEREICH
 174400     END-CALL
