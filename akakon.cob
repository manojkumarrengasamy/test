@@ -0,0 +1,504 @@
+000010* ELEMENTKOPF-COBOL-SOURCE ********************************%*
+000100*@CR                                                              CCC
+000150* COPYRIGHT (C) 2018                                              CCC
+000151* Fidelity National Information Services, Inc. and/or its         CCC
+000152* subsidiaries - All Rights Reserved worldwide.                   CCC
+000153* This document is protected under the trade secret and           CCC
+000154* copyright laws as the property of Fidelity National             CCC
+000155* Information Services, Inc. and/or its subsidiaries.             CCC
+000156* Copying, reproduction or distribution should be limited         CCC
+000157* and only to employees with a ( need to know )                   CCC
+000158* to do their job. Any disclosure of this document                CCC
+000159* to third parties is strictly prohibited.                        CCC
+000160*@CR
+000160*
+000160*@a_element_info
+000160*@Titel         : Kontoauszugs-Konverter MT940 fuer AKAEIN
+000160*@Elementname   : akakon.cob
+000160*@Elementtyp    : cob
+000160*@Version       : k151-00001
+000160*@Produkt       : ak
+000160*@Liefertiefe   : lesen_schreiben
+000160*@Kategorie     : sao
+000160*@BatchDialog   : batch
+000160*@Pruefe_aekz   : j
+000160*@e_element_info
+000160*
+001000*@Title        : Kontoauszugs-Konverter MT940 fuer AKAEIN         *
+001100* Verfasser    : Klaus Lehmann                              *
+001200* Erstelldatum : 22.05.2024                                 *
+001400*                                                           *
+001500*@A-ELEMENTBESCHREIBUNG                                     *
+001600* Modul-Beschreibung:                                       *
+001700* ------------------                                        *
+001800* Vorlaufprogramm zu AKAEIN fuer Bankverbindungen, die nicht *
+001900* ueber den hausinternen Extrakt (SKARE2) angeliefert werden.*
+002000* Liest eine SWIFT-MT940-Kontoauszugsdatei zeilenweise ein,  *
+002100* wertet die Feldkennungen :25:/:28C:/:60./:61:/:86:/:62.    *
+002200* aus und baut daraus je Umsatzzeile einen KAIEIN1-Satz auf,*
+002300* der - genau wie im SKARE2-Lauf - per direktem Aufruf an   *
+002400* AKAEIN (Funktion 01-INT-VERARB-TRANS) uebergeben wird.    *
+002500* Nach dem letzten Umsatz eines Auszugs wird der Schluss-   *
+002600* saldo (:62.) gegen die aufsummierten Umsaetze verprobt    *
+002700* und zum Abschluss der gesamten Datei einmalig die         *
+002800* Funktion 01-INT-UEBERNAHME-ENDE angestossen (wie im       *
+002900* SKARE2-Lauf am Ende des Uebernahme-Fensters).             *
+003000*                                                           *
+003100* Das ISO-20022-camt.053-Format (XML) wird von dieser       *
+003200* Version noch nicht ausgewertet: eine XML-Verarbeitung     *
+003300* steht ohne einen eigenen XML-Parser-Baustein nicht zur    *
+003400* Verfuegung. Eine camt.053-Datei wird erkannt (Kennung     *
+003500* "<?xml" in der ersten Satzzeile) und mit KA5007           *
+003600* zurueckgewiesen, bis dieser Baustein nachgezogen ist.     *
+003700*@E-ELEMENTBESCHREIBUNG                                     *
+003800*                                                           *
+003900*@A-COBOL-COPY                                              *
+004000* Benoetigte COBOL-Copies:                                  *
+004100* DCTGRCGE   : RETURNCODE GEWICHTE                          *
+004200* CGSOVER    : VERSTAENDIGUNGSBEREICH                       *
+004300* CKAIEIN1   : EINGABEBEREICH AKAEIN (Transaktionssatz)     *
+004400* CKAIEIN2   : EINGABEBEREICH AKAEIN (Uebernahme-Ende)      *
+004500* CKAOEIN1   : AUSGABEBEREICH AKAEIN (Transaktionssatz)     *
+004600* CKAOEIN2   : AUSGABEBEREICH AKAEIN (Uebernahme-Ende)      *
+004700* CKATEIN1   : TRANSIENTBEREICH AKAEIN                      *
+004800*@E-COBOL-COPY                                              *
+004900*                                                           *
+090000* AENDERUNGSPROTOKOLL:                                      *
+090050* --------------------                                      *
+090051* D01 R89309                                                *     D01
+090052*     Neuanlage - MT940-Konverter fuer Bankverbindungen     *     D01
+090053*     ohne hausinternen SKARE2-Extrakt                      *     D01
+090054*     Datum: 22.05.2024                          NKZ: KLM   *     D01
+090055*                                                           *     D01
+090056* D02 R66830                                                *     D02
+090057*     Wiederanlaufpunkt fuer das Uebernahme-Fenster: nach   *     D02
+090058*     jedem an AKAEIN uebergebenen Umsatz wird die laufende *     D02
+090059*     Satznummer in der Datei AKKONCKP festgehalten. Bricht *     D02
+090060*     der Lauf vor dem Dateiende ab, liest ein Neustart     *     D02
+090061*     denselben Auszug wieder von vorn, uebergibt aber nur  *     D02
+090062*     die Umsaetze ab der zuletzt bestaetigten Satznummer   *     D02
+090063*     erneut an AKAEIN, damit bereits uebernommene TSA-     *     D02
+090064*     Saetze nicht doppelt angelegt werden.                *     D02
+090065*     Datum: 08.09.2024                          NKZ: WEG   *     D02
+090066*                                                           *     D02
+090067* D03 R89309                                                *     D03
+090068*     Mainline lief nach der Verarbeitung ohne STOP RUN in   *     D03
+090069*     die naechste Programmsektion durch. STOP RUN ergaenzt. *     D03
+090070*     Datum: 15.10.2024                          NKZ: KLM   *     D03
+090071*                                                           *     D03
+100000* ENDE ELEMENTKOPF ******************************************
+100100/
+100200 IDENTIFICATION DIVISION.
+100300 PROGRAM-ID. AKAKON.
+100400 ENVIRONMENT DIVISION.
+100500 CONFIGURATION SECTION.
+100600 SPECIAL-NAMES.
+100700     DECIMAL-POINT                IS COMMA.
+100800 INPUT-OUTPUT SECTION.
+100900 FILE-CONTROL.
+101000     SELECT MT940IN                ASSIGN TO "MT940IN"
+101100                                  ORGANIZATION IS LINE SEQUENTIAL.
+101200     SELECT KONVPROT               ASSIGN TO "KONVPROT"
+101300                                  ORGANIZATION IS LINE SEQUENTIAL.
+101350     SELECT AKKONCKP               ASSIGN TO "AKKONCKP"
+101360                                  ORGANIZATION IS LINE SEQUENTIAL
+101370                                  FILE STATUS IS H-CKP-STATUS.
+101400 DATA DIVISION.
+101500 FILE SECTION.
+101600 FD  MT940IN
+101700     RECORDING MODE IS F.
+101800 01  MT940-SATZ                   PIC X(120).
+101900 FD  KONVPROT
+102000     RECORDING MODE IS F.
+102100 01  KONV-DRUCKZEILE               PIC X(132).
+102150 FD  AKKONCKP
+102160     RECORDING MODE IS F.
+102170 01  CKP-SATZ.
+102180     05 CKP-C-SATZNUMMER          PIC 9(009).
+102190     05 CKP-C-KENNZEICHEN         PIC X(001).
+102195         88 CKP-LAUFEND           VALUE "L".
+102196         88 CKP-FERTIG            VALUE "F".
+102200 WORKING-STORAGE SECTION.
+102300 01  VERS-INF.
+102400     05  FILLER PIC X(13) VALUE "ELEM=akakon  ".
+102500     05  FILLER PIC X(15) VALUE "VERS=k151-00001".
+102600 01  GS-KONSTANTEN.
+102700     20 C-KONFIG-ID-KA            PIC X(002) VALUE "KA".
+102800     20 C-AKAEIN                  PIC X(008) VALUE "AKAEIN".
+102900     20 C-OBJEKT-AUFTRAGS-ID      PIC X(020) VALUE "AKAKON".
+103000     20 C-01-INT-VERARB-TRANS     PIC X(040) VALUE
+103100                                  "01-INT-VERARB-TRANS".
+103200     20 C-01-INT-UEBERNAHME-ENDE  PIC X(040) VALUE
+103300                                  "01-INT-UEBERNAHME-ENDE".
+103400     20 C-SATZART-UMSATZ          PIC X(001) VALUE "1".
+103500     20 C-J                       PIC X(001) VALUE "J".
+103600     20 C-MIT-PRUEFUNG            PIC X(002) VALUE "MP".
+103700     20 C-P                       PIC X(001) VALUE "P".
+103800     20 C-OBJEKT-KA5007           PIC X(006) VALUE "KA5007".
+103900     20 C-1                       PIC 9(004) COMP-5 VALUE 1.
+104000  COPY DCTGRCGE.
+104100  COPY CGSOVER.
+104200 01  AUF-FUNKTION                 PIC X(040)
+104300                                  VALUE "01-INT-VERARB-TRANS".
+104400 01  OBJEKT-AUFTRAGS-ID           PIC X(020) VALUE "AKAKON".
+104500 01  LS-EINGABEBEREICH            PIC X(001).
+104600 01  LS-EIN-BER-01                REDEFINES LS-EINGABEBEREICH.
+104700     COPY CKAIEIN1                REPLACING 01 BY 05,
+104800                                  ==(01)== BY ==(01)==.
+104900 01  LS-EIN-BER-02                REDEFINES LS-EINGABEBEREICH.
+105000     COPY CKAIEIN2                REPLACING 01 BY 05,
+105100                                  ==(01)== BY ==(01)==.
+105200 01  LS-AUSGABEBEREICH            PIC X(001).
+105300 01  LS-AUS-BER-01                REDEFINES LS-AUSGABEBEREICH.
+105400     COPY CKAOEIN1                REPLACING 01 BY 05,
+105500                                  ==(01)== BY ==(01)==.
+105600 01  LS-AUS-BER-02                REDEFINES LS-AUSGABEBEREICH.
+105700     COPY CKAOEIN2                REPLACING 01 BY 05,
+105800                                  ==(01)== BY ==(01)==.
+105900 01  LS-TRANSBEREICH              PIC X(001).
+106000 01  LS-TRANS-BER-01              REDEFINES LS-TRANSBEREICH.
+106050     COPY CKATEIN1                REPLACING 01 BY 05,
+106060                                  ==(01)== BY ==(01)==.
+106200 01  H-SATZ-STATUS                PIC X(001).
+106300     88 DATEI-ENDE                VALUE "J".
+106400     88 DATEI-N-ENDE              VALUE "N".
+106500 01  H-KONTO-ID                   PIC X(035).
+106600 01  H-AUSZUGSNUMMER              PIC 9(005).
+106700 01  H-FOLGENR                    PIC 9(005).
+106800 01  H-AUSZUGSDATUM               PIC 9(008).
+106900 01  H-ANFANGSSALDO               PIC S9(015)V9(003).
+107000 01  H-ENDSALDO-SOLL              PIC S9(015)V9(003).
+107100 01  H-ENDSALDO-BERECHNET         PIC S9(015)V9(003).
+107200 01  H-TAG-KENNUNG                PIC X(006).
+107300 01  H-CD-MARKE                   PIC X(001).
+107400 01  H-BETRAG-TEXT                PIC X(015).
+107500 01  H-BETRAG                     PIC S9(015)V9(003).
+107600 01  H-VALUTA-JJMMTT              PIC 9(006).
+107700 01  H-VALUTA-JAHRHUNDERT         PIC 9(002) VALUE 20.
+107800 01  H-VALUTA-DATUM               PIC 9(008).
+107900 01  H-CAMT-ERKANNT               PIC X(001).
+108000     88 CAMT-DATEI                VALUE "J".
+108150 01  H-CKP-STATUS            PIC X(002).
+108160     88 CKP-DATEISTATUS-OK        VALUE "00".
+108170     88 CKP-DATEISTATUS-N-DA      VALUE "35".
+108180 01  H-SATZNUMMER                 PIC 9(009).
+108190 01  H-WIEDERANLAUF-SATZNUMMER    PIC 9(009).
+108100 01  H-MELDUNGS-ZEILE             PIC X(080).
+108200/****************************************************************
+108300 PROCEDURE DIVISION.
+108400*****************************************************************
+108500 0000-MAINLINE SECTION.
+108600 0000-MAINLINE-1001.
+108700     PERFORM 1000-INITIALISIERUNG THRU 1000-INITIALISIERUNG-EXIT
+108800     IF NOT CAMT-DATEI
+108900     THEN
+109000       PERFORM 2000-VERARBEITUNG    THRU 2000-VERARBEITUNG-EXIT
+109100     END-IF
+109200     PERFORM 9999-EXIT            THRU 9999-EXIT-EXIT
+109250     STOP RUN                                                     D03
+109300     .
+109400 0000-MAINLINE-1002.
+109500     EXIT.
+109600/---------------------------------------------------------------*
+109700* Initialisierung                                               *
+109800*---------------------------------------------------------------*
+109900 1000-INITIALISIERUNG SECTION.
+110000 1000-INITIALISIERUNG-1001.
+110100     OPEN INPUT  MT940IN
+110200     OPEN OUTPUT KONVPROT
+110320     MOVE ZERO                    TO H-SATZNUMMER
+110340     PERFORM 1050-CKP-LESEN       THRU 1050-CKP-LESEN-EXIT
+110300     MOVE "N"                     TO H-CAMT-ERKANNT
+110400     MOVE ZERO                    TO H-ANFANGSSALDO
+110500                                     H-ENDSALDO-BERECHNET
+110600     PERFORM 2100-SATZ-LESEN      THRU 2100-SATZ-LESEN-EXIT
+110700     IF NOT DATEI-ENDE
+110800     THEN
+110900       IF MT940-SATZ (1:5)        = "<?xml"
+111000       THEN
+111100         SET CAMT-DATEI           TO TRUE
+111200         MOVE C-OBJEKT-KA5007     TO H-MELDUNGS-ZEILE
+111300         STRING "KA5007: camt.053-Format wird von AKAKON noch"
+111400                " nicht unterstuetzt - Datei zurueckgewiesen."
+111500                DELIMITED BY SIZE INTO KONV-DRUCKZEILE
+111600         WRITE KONV-DRUCKZEILE
+111700       END-IF
+111800     END-IF
+111900     .
+112000 1000-INITIALISIERUNG-1002.
+112100 1000-INITIALISIERUNG-EXIT.
+112200     EXIT.
+112210/---------------------------------------------------------------*
+112220* Wiederanlaufpunkt aus AKKONCKP einlesen                       *
+112230*---------------------------------------------------------------*
+112240 1050-CKP-LESEN SECTION.
+112250 1050-CKP-LESEN-1001.
+112260     OPEN INPUT AKKONCKP
+112270     IF CKP-DATEISTATUS-OK
+112280     THEN
+112290       READ AKKONCKP
+112300         AT END
+112310           MOVE ZERO              TO H-WIEDERANLAUF-SATZNUMMER
+112320         NOT AT END
+112330           IF CKP-LAUFEND
+112340           THEN
+112350             MOVE CKP-C-SATZNUMMER
+112360                                  TO H-WIEDERANLAUF-SATZNUMMER
+112370           ELSE
+112380             MOVE ZERO            TO H-WIEDERANLAUF-SATZNUMMER
+112390           END-IF
+112400       END-READ
+112410       CLOSE AKKONCKP
+112420     ELSE
+112430       MOVE ZERO                  TO H-WIEDERANLAUF-SATZNUMMER
+112440     END-IF
+112450     .
+112460 1050-CKP-LESEN-1002.
+112470 1050-CKP-LESEN-EXIT.
+112480     EXIT.
+112300/---------------------------------------------------------------*
+112400* Kontoauszugsdatei satzweise auswerten                         *
+112500*---------------------------------------------------------------*
+112600 2000-VERARBEITUNG SECTION.
+112700 2000-VERARBEITUNG-1001.
+112800     PERFORM UNTIL DATEI-ENDE
+112900       MOVE MT940-SATZ (1:6)      TO H-TAG-KENNUNG
+113000       EVALUATE TRUE
+113100       WHEN H-TAG-KENNUNG (1:4)   = ":25:"
+113200         PERFORM 2100-TAG-25-KONTO
+113300                                  THRU 2100-TAG-25-KONTO-EXIT
+113400       WHEN H-TAG-KENNUNG (1:5)   = ":28C:"
+113500         PERFORM 2200-TAG-28C-AUSZUGSNR
+113600                                  THRU 2200-TAG-28C-AUSZUGSNR-EXIT
+113700       WHEN H-TAG-KENNUNG (1:3)   = ":60"
+113800         PERFORM 2300-TAG-60-ANFSALDO
+113900                                  THRU 2300-TAG-60-ANFSALDO-EXIT
+114000       WHEN H-TAG-KENNUNG (1:3)   = ":61"
+114100         PERFORM 2400-TAG-61-UMSATZ
+114200                                  THRU 2400-TAG-61-UMSATZ-EXIT
+114300       WHEN H-TAG-KENNUNG (1:3)   = ":62"
+114400         PERFORM 2500-TAG-62-ENDSALDO
+114500                                  THRU 2500-TAG-62-ENDSALDO-EXIT
+114600       WHEN OTHER
+114700         CONTINUE
+114800       END-EVALUATE
+114900       PERFORM 2100-SATZ-LESEN    THRU 2100-SATZ-LESEN-EXIT
+115000     END-PERFORM
+115100     PERFORM 2900-UEBERNAHME-ENDE THRU 2900-UEBERNAHME-ENDE-EXIT
+115200     .
+115300 2000-VERARBEITUNG-1002.
+115400 2000-VERARBEITUNG-EXIT.
+115500     EXIT.
+115600/---------------------------------------------------------------*
+115700* Naechsten Satz aus der MT940-Datei lesen                      *
+115800*---------------------------------------------------------------*
+115900 2100-SATZ-LESEN SECTION.
+116000 2100-SATZ-LESEN-1001.
+116100     READ MT940IN
+116200       AT END
+116300         SET DATEI-ENDE           TO TRUE
+116400       NOT AT END
+116500         SET DATEI-N-ENDE         TO TRUE
+116550         ADD C-1                TO H-SATZNUMMER
+116600     END-READ
+116700     .
+116800 2100-SATZ-LESEN-1002.
+116900 2100-SATZ-LESEN-EXIT.
+117000     EXIT.
+117100/---------------------------------------------------------------*
+117200* Feld :25: - Konto-Identifikation (IBAN/Kontonummer)           *
+117300*---------------------------------------------------------------*
+117400 2100-TAG-25-KONTO SECTION.
+117500 2100-TAG-25-KONTO-1001.
+117600     MOVE MT940-SATZ (5:35)       TO H-KONTO-ID
+117700     .
+117800 2100-TAG-25-KONTO-1002.
+117900 2100-TAG-25-KONTO-EXIT.
+118000     EXIT.
+118100/---------------------------------------------------------------*
+118200* Feld :28C: - Auszugsnummer/Folgenummer                        *
+118300*---------------------------------------------------------------*
+118400 2200-TAG-28C-AUSZUGSNR SECTION.
+118500 2200-TAG-28C-AUSZUGSNR-1001.
+118600     MOVE ZERO                    TO H-AUSZUGSNUMMER H-FOLGENR
+118700     UNSTRING MT940-SATZ (6:20) DELIMITED BY "/"
+118800         INTO H-AUSZUGSNUMMER H-FOLGENR
+118900     END-UNSTRING
+119000     IF H-FOLGENR                 = ZERO
+119100     THEN
+119200       MOVE 1                     TO H-FOLGENR
+119300     END-IF
+119400     .
+119500 2200-TAG-28C-AUSZUGSNR-1002.
+119600 2200-TAG-28C-AUSZUGSNR-EXIT.
+119700     EXIT.
+119800/---------------------------------------------------------------*
+119900* Feld :60F:/:60M: - Anfangssaldo des Auszugs                   *
+120000*---------------------------------------------------------------*
+120100 2300-TAG-60-ANFSALDO SECTION.
+120200 2300-TAG-60-ANFSALDO-1001.
+120300     PERFORM 2600-SALDO-ZERLEGEN
+120400                                  THRU 2600-SALDO-ZERLEGEN-EXIT
+120500     MOVE H-BETRAG                TO H-ANFANGSSALDO
+120600     MOVE H-VALUTA-DATUM          TO H-AUSZUGSDATUM
+120700     MOVE H-ANFANGSSALDO          TO H-ENDSALDO-BERECHNET
+120800     .
+120900 2300-TAG-60-ANFSALDO-1002.
+121000 2300-TAG-60-ANFSALDO-EXIT.
+121100     EXIT.
+121200/---------------------------------------------------------------*
+121300* Feld :61: - eine Umsatzzeile, Aufruf AKAEIN je Umsatz          *
+121400*---------------------------------------------------------------*
+121500 2400-TAG-61-UMSATZ SECTION.
+121600 2400-TAG-61-UMSATZ-1001.
+121700     MOVE MT940-SATZ (2:6)        TO H-VALUTA-JJMMTT
+121800     STRING H-VALUTA-JAHRHUNDERT  DELIMITED BY SIZE
+121900            H-VALUTA-JJMMTT       DELIMITED BY SIZE
+122000            INTO H-VALUTA-DATUM
+122100     MOVE MT940-SATZ (8:1)        TO H-CD-MARKE
+122200     MOVE MT940-SATZ (9:15)       TO H-BETRAG-TEXT
+122300     INSPECT H-BETRAG-TEXT REPLACING ALL "," BY "."
+122400     COMPUTE H-BETRAG = FUNCTION NUMVAL (H-BETRAG-TEXT)
+122500     IF H-CD-MARKE                = "D"
+122600     THEN
+122700       COMPUTE H-BETRAG           = H-BETRAG * -1
+122800     END-IF
+122900     ADD H-BETRAG                 TO H-ENDSALDO-BERECHNET
+122950     IF H-SATZNUMMER          > H-WIEDERANLAUF-SATZNUMMER
+122960     THEN
+123000       PERFORM 2410-AKAEIN-AUFRUFEN THRU 2410-AKAEIN-AUFRUFEN-EXIT
+123050     END-IF
+123100     .
+123200 2400-TAG-61-UMSATZ-1002.
+123300 2400-TAG-61-UMSATZ-EXIT.
+123400     EXIT.
+123500/---------------------------------------------------------------*
+123600* KAIEIN1-Satz aufbauen und AKAEIN direkt aufrufen               *
+123700* (gleiches Aufrufschema wie der hausinterne SKARE2-Vorlauf)     *
+123800*---------------------------------------------------------------*
+123900 2410-AKAEIN-AUFRUFEN SECTION.
+124000 2410-AKAEIN-AUFRUFEN-1001.
+124100     MOVE C-01-INT-VERARB-TRANS   TO AUF-FUNKTION
+124200                                     KAIEIN1-FUNKTION
+124300     MOVE C-AKAEIN                TO KAIEIN1-HERKUNFT
+124400     MOVE H-KONTO-ID              TO KAIEIN1-KONTO-ID
+124500     MOVE H-AUSZUGSDATUM          TO KAIEIN1-AUSZUGSDATUM
+124600     MOVE H-AUSZUGSNUMMER         TO KAIEIN1-AUSZUGSNUMMER
+124700     MOVE H-FOLGENR               TO KAIEIN1-AUSZUG-FNR
+124800     MOVE H-ANFANGSSALDO          TO KAIEIN1-ANFANGSSALDO
+124900     MOVE H-BETRAG                TO KAIEIN1-BETRAG
+125000     MOVE H-VALUTA-DATUM          TO KAIEIN1-VALUTADATUM
+125100     MOVE SPACE                   TO KAIEIN1-ISIN
+125200     MOVE MT940-SATZ              TO KAIEIN1-VERWENDUNGSZWECK
+125300     MOVE SPACE                   TO KAIEIN1-PRIMANOTA
+125400     MOVE SPACE                   TO KAIEIN1-ZUSATZTEXT-SL
+125500     MOVE C-SATZART-UMSATZ        TO KAIEIN1-SATZART
+125600     MOVE C-J                     TO KAIEIN1-PRUEFUNG
+125700     MOVE C-MIT-PRUEFUNG          TO KAIEIN1-VERARB-FKT-DETAIL
+125800     MOVE C-P                     TO KAIEIN1-TEST
+125900     MOVE ZERO                    TO KAIEIN1-LFD-NR-TSA
+126000     CALL "AKAEIN" USING
+126100          AUF-FUNKTION
+126200          C-KONFIG-ID-KA
+126300          OBJEKT-AUFTRAGS-ID
+126400          GSOVER-VERSTAENDIGUNGSBEREICH
+126500          LS-EINGABEBEREICH
+126600          LS-AUSGABEBEREICH
+126700          LS-TRANSBEREICH
+126800     END-CALL
+126850     PERFORM 2420-CKP-SCHREIBEN   THRU 2420-CKP-SCHREIBEN-EXIT
+126900     .
+127000 2410-AKAEIN-AUFRUFEN-1002.
+127100 2410-AKAEIN-AUFRUFEN-EXIT.
+127200     EXIT.
+127210/---------------------------------------------------------------*
+127220* Wiederanlaufpunkt nach erfolgreichem AKAEIN-Aufruf fortschreiben*
+127230*---------------------------------------------------------------*
+127240 2420-CKP-SCHREIBEN SECTION.
+127250 2420-CKP-SCHREIBEN-1001.
+127260     MOVE H-SATZNUMMER            TO CKP-C-SATZNUMMER
+127270     SET CKP-LAUFEND              TO TRUE
+127280     OPEN OUTPUT AKKONCKP
+127290     WRITE CKP-SATZ
+127295     CLOSE AKKONCKP
+127296     .
+127297 2420-CKP-SCHREIBEN-1002.
+127298 2420-CKP-SCHREIBEN-EXIT.
+127299     EXIT.
+127300/---------------------------------------------------------------*
+127400* Feld :62F:/:62M: - Schlusssaldo, gegen Summe verproben         *
+127500*---------------------------------------------------------------*
+127600 2500-TAG-62-ENDSALDO SECTION.
+127700 2500-TAG-62-ENDSALDO-1001.
+127800     PERFORM 2600-SALDO-ZERLEGEN
+127900                                  THRU 2600-SALDO-ZERLEGEN-EXIT
+128000     MOVE H-BETRAG                TO H-ENDSALDO-SOLL
+128100     IF H-ENDSALDO-SOLL           NOT = H-ENDSALDO-BERECHNET
+128200     THEN
+128300       STRING "Warnung: Schlusssaldo lt. Auszug weicht von der"
+128400              " Summe der uebernommenen Umsaetze ab - Konto "
+128500              H-KONTO-ID (1:20)
+128600              DELIMITED BY SIZE INTO KONV-DRUCKZEILE
+128700       WRITE KONV-DRUCKZEILE
+128800     END-IF
+128900     .
+129000 2500-TAG-62-ENDSALDO-1002.
+129100 2500-TAG-62-ENDSALDO-EXIT.
+129200     EXIT.
+129300/---------------------------------------------------------------*
+129400* Saldofeld (:60./ :62.) in Vorzeichen/Datum/Betrag zerlegen     *
+129500*---------------------------------------------------------------*
+129600 2600-SALDO-ZERLEGEN SECTION.
+129700 2600-SALDO-ZERLEGEN-1001.
+129800     MOVE MT940-SATZ (5:1)        TO H-CD-MARKE
+129900     MOVE MT940-SATZ (6:6)        TO H-VALUTA-JJMMTT
+130000     STRING H-VALUTA-JAHRHUNDERT  DELIMITED BY SIZE
+130100            H-VALUTA-JJMMTT       DELIMITED BY SIZE
+130200            INTO H-VALUTA-DATUM
+130300     MOVE MT940-SATZ (12:15)      TO H-BETRAG-TEXT
+130400     INSPECT H-BETRAG-TEXT REPLACING ALL "," BY "."
+130500     COMPUTE H-BETRAG = FUNCTION NUMVAL (H-BETRAG-TEXT)
+130600     IF H-CD-MARKE                = "D"
+130700     THEN
+130800       COMPUTE H-BETRAG           = H-BETRAG * -1
+130900     END-IF
+131000     .
+131100 2600-SALDO-ZERLEGEN-1002.
+131200 2600-SALDO-ZERLEGEN-EXIT.
+131300     EXIT.
+131400/---------------------------------------------------------------*
+131500* Abschluss des Uebernahme-Fensters bei AKAEIN anstossen         *
+131600*---------------------------------------------------------------*
+131700 2900-UEBERNAHME-ENDE SECTION.
+131800 2900-UEBERNAHME-ENDE-1001.
+131900     MOVE C-01-INT-UEBERNAHME-ENDE TO AUF-FUNKTION
+132000                                      KAIEIN1-FUNKTION
+132100     CALL "AKAEIN" USING
+132200          AUF-FUNKTION
+132300          C-KONFIG-ID-KA
+132400          OBJEKT-AUFTRAGS-ID
+132500          GSOVER-VERSTAENDIGUNGSBEREICH
+132600          LS-EINGABEBEREICH
+132700          LS-AUSGABEBEREICH
+132800          LS-TRANSBEREICH
+132900     END-CALL
+132920     MOVE ZERO                    TO CKP-C-SATZNUMMER
+132940     SET CKP-FERTIG               TO TRUE
+132960     OPEN OUTPUT AKKONCKP
+132970     WRITE CKP-SATZ
+132980     CLOSE AKKONCKP
+133000     .
+133100 2900-UEBERNAHME-ENDE-1002.
+133200 2900-UEBERNAHME-ENDE-EXIT.
+133300     EXIT.
+133400/---------------------------------------------------------------*
+133500* Programmende                                                  *
+133600*---------------------------------------------------------------*
+133700 9999-EXIT SECTION.
+133800 9999-EXIT-1001.
+133900     CLOSE MT940IN
+134000     CLOSE KONVPROT
+134100     .
+134200 9999-EXIT-1002.
+134300 9999-EXIT-EXIT.
+134400     EXIT.
