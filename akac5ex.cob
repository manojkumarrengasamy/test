@@ -0,0 +1,369 @@
+000010* ELEMENTKOPF-COBOL-SOURCE ********************************%*
+000100*@CR                                                              CCC
+000150* COPYRIGHT (C) 2018                                              CCC
+000151* Fidelity National Information Services, Inc. and/or its         CCC
+000152* subsidiaries - All Rights Reserved worldwide.                   CCC
+000153* This document is protected under the trade secret and           CCC
+000154* copyright laws as the property of Fidelity National             CCC
+000155* Information Services, Inc. and/or its subsidiaries.             CCC
+000156* Copying, reproduction or distribution should be limited         CCC
+000157* and only to employees with a ( need to know )                   CCC
+000158* to do their job. Any disclosure of this document                CCC
+000159* to third parties is strictly prohibited.                        CCC
+000160*@CR
+000160*
+000160* ELEMENTIDENTIFIKATION :
+000160* -----------------------
+000160*
+000160*@a_element_info
+000160*@Titel         : CSV-Export von Abstimmpositionen
+000160*@Elementname   : akac5ex.cob
+000160*@Elementtyp    : cob
+000160*@Version       : k151-00001
+000160*@Produkt       : ak
+000160*@Liefertiefe   : nur_lesen
+000160*@Kategorie     : sao
+000160*@BatchDialog   : batch
+000160*@Pruefe_aekz   : j
+000160*@e_element_info
+000160*
+001000*@Title        : CSV-Export Abstimmpositionen-Suche          *
+001100* Verfasser    : Petra Vogel                                *
+001200* Erstelldatum : 04.01.2023                                 *
+001400*                                                           *
+001500*@A-ELEMENTBESCHREIBUNG                                     *
+001600* Modul-Beschreibung:                                       *
+001700* ------------------                                        *
+001800* Batchprogramm zum Export der Trefferliste des Dialog-     *
+001900* Auftrags AKAC5AL (Abstimmpositionen suchen) als CSV-Datei.*
+002000* Die Suchkriterien werden zeilenweise aus der Datei         *
+002100* AKC5PARM gelesen (gleiche Kriterien wie im KADA des        *
+002200* Dialogs KAC5AL-E-*: Abstimmkreis-Typ, Status, ggf.         *
+002300* Abstimmkreis-Nr, Fachbereich, Butag, Valuta, Primanota,    *
+002400* ISIN, Schliessungsnr). Je Kriterienzeile wird der KORDOBA- *
+002500* Auftrag AKA5OF (Funktion 01-STD-APO-LIST-SUCHE bzw.        *
+002600* 01-STD-APO-LIST-Z-SCH, analog VERSORG-KADA-AKA5OF in       *
+002700* AKAC5AL) im Batch-Modus so oft mit gesetztem               *
+002800* Aufsetz-Kennzeichen aufgerufen, bis die Trefferliste       *
+002900* vollstaendig gelesen ist (kein Abbruch nach einer Seite,   *
+003000* wie es der Dialog aus Bildschirmgruenden tut). Jeder       *
+003100* gefundene Abstimmposten wird als eine Zeile in die         *
+003200* Ausgabedatei AKC5CSV geschrieben (Trennzeichen Semikolon,  *
+003300* erste Zeile Spaltenueberschriften).                        *
+003400*@E-ELEMENTBESCHREIBUNG                                     *
+003500*                                                           *
+003600*@A-COBOL-COPY                                              *
+003700* Benoetigte COBOL-Copies:                                  *
+003800* DCTGRCGE   : RETURNCODE GEWICHTE                          *
+003900* CGSOVER    : VERSTAENDIGUNGSBEREICH                       *
+004000* CKAI5OF2   : EINGABEBEREICH AKA5OF                        *
+004100* CKAI5OF3   : EINGABEBEREICH AKA5OF                        *
+004200* CKAO5OF2   : AUSGABEBEREICH AKA5OF                        *
+004300* DKAXIND    : INDICES AKA5OF                               *
+004400* CKAXIND    : INDICES AKA5OF                               *
+004500*@E-COBOL-COPY                                              *
+004600*                                                           *
+090000* AENDERUNGSPROTOKOLL:                                      *
+090050* --------------------                                      *
+090051* D01 R88856                                                *     D01
+090052*     Neuanlage - CSV-Export der AKAC5AL-Trefferliste        *     D01
+090053*     ueber Batch-Aufruf von AKA5OF mit voller Seitenblaett- *     D01
+090054*     erung (kein Abbruch nach der ersten Bildschirmseite).  *     D01
+090055*     Datum: 04.01.2023                          NKZ: PTV   *     D01
+090056*                                                           *     D01
+090057* D02 R88856                                                *     D02
+090058*     Mainline lief nach der Verarbeitung ohne STOP RUN in   *     D02
+090059*     die naechste Programmsektion durch. STOP RUN ergaenzt. *     D02
+090060*     Datum: 17.02.2023                          NKZ: KLM   *     D02
+090061*                                                           *     D02
+100000* ENDE ELEMENTKOPF ******************************************
+100100/
+100200 IDENTIFICATION DIVISION.
+100300 PROGRAM-ID. AKAC5EX.
+100400 ENVIRONMENT DIVISION.
+100500 CONFIGURATION SECTION.
+100600 SPECIAL-NAMES.
+100700     DECIMAL-POINT                IS COMMA.
+100800 INPUT-OUTPUT SECTION.
+100900 FILE-CONTROL.
+101000     SELECT AKC5PARM              ASSIGN TO "AKC5PARM"
+101100                                  ORGANIZATION IS LINE SEQUENTIAL.
+101200     SELECT AKC5CSV               ASSIGN TO "AKC5CSV"
+101300                                  ORGANIZATION IS LINE SEQUENTIAL.
+101400 DATA DIVISION.
+101500 FILE SECTION.
+101600 FD  AKC5PARM
+101700     RECORDING MODE IS F.
+101800 01  C5EX-PARM-SATZ.
+101900     05 C5EX-P-ABSTIMMKREIS-TYP   PIC X(002).
+102000     05 C5EX-P-STATUS             PIC 9(001).
+102100     05 C5EX-P-ABSTIMMKREIS       PIC 9(005).
+102200     05 C5EX-P-FACHBEREICH        PIC X(010).
+102300     05 C5EX-P-BUTAG              PIC 9(008).
+102400     05 C5EX-P-VALUTA             PIC 9(008).
+102500     05 C5EX-P-PRIMANOTA          PIC 9(005).
+102600     05 C5EX-P-ISIN               PIC X(012).
+102700     05 C5EX-P-SCHLIESSUNGSNR     PIC 9(012).
+102800 FD  AKC5CSV
+102900     RECORDING MODE IS F.
+103000 01  C5EX-CSV-ZEILE               PIC X(300).
+103100*---------------------------------------------------------------*
+103200* WORKING-STORAGE-Section                                       *
+103300*---------------------------------------------------------------*
+103400 WORKING-STORAGE SECTION.
+103500 01  VERS-INF.
+103600     05  FILLER PIC X(13) VALUE "ELEM=akac5ex ".
+103700     05  FILLER PIC X(15) VALUE "VERS=k151-00001".
+103800/---------------------------------------------------------------*
+103900* Konstanten                                                    *
+104000*---------------------------------------------------------------*
+104100 01  GS-KONSTANTEN.
+104200     20 C-KONFIG-ID-KA            PIC X(002) VALUE "KA".
+104300     20 C-AKAC5EX                 PIC X(007) VALUE "AKAC5EX".
+104400     20 C-01-STD-APO-LIST-SUCHE   PIC X(040)
+104500                                  VALUE "01-STD-APO-LIST-SUCHE".
+104600     20 C-01-STD-APO-LIST-Z-SCH   PIC X(040)
+104700                                  VALUE "01-STD-APO-LIST-Z-SCH".
+104800     20 C-ANZ-TREFFER             PIC 9(003) VALUE 100.
+104900     20 C-J                       PIC X(001) VALUE "J".
+105000     20 C-N                       PIC X(001) VALUE "N".
+105100     20 C-1                       PIC 9(004) COMP-5 VALUE 1.
+105200/---------------------------------------------------------------*
+105300* Meldungsgewichte                                              *
+105400*---------------------------------------------------------------*
+105500  COPY DCTGRCGE.
+105600/---------------------------------------------------------------*
+105700* Verstaendigungsbereich, Indices, Auftragsschnittstelle AKA5OF *
+105800*---------------------------------------------------------------*
+105900  COPY CGSOVER.
+106000  COPY DKAXIND.
+106100  COPY CKAXIND.
+106200  COPY CKAI5OF2.
+106300  COPY CKAI5OF3.
+106400  COPY CKAO5OF2.
+106500/---------------------------------------------------------------*
+106600* CSV-Kopfzeile                                                 *
+106700*---------------------------------------------------------------*
+106800 01  C5EX-KOPFZEILE               PIC X(150) VALUE
+106900     "Abstimmkreis;Herkunft;Konto-ID;Betrag;Butag;Valuta;
+107000-    "Fachbereich;Primanota;ISIN;Schliessungsnr;Schliessungsart".
+107100/---------------------------------------------------------------*
+107200* CSV-Detailzeile                                               *
+107300*---------------------------------------------------------------*
+107400 01  C5EX-DETAIL.
+107500     05 C5EX-D-ABSTIMMKREIS       PIC 9(005).
+107600     05 FILLER                    PIC X(001) VALUE ";".
+107700     05 C5EX-D-HERKUNFT           PIC X(010).
+107800     05 FILLER                    PIC X(001) VALUE ";".
+107900     05 C5EX-D-KONTO-ID           PIC X(020).
+108000     05 FILLER                    PIC X(001) VALUE ";".
+108100     05 C5EX-D-BETRAG             PIC -(011)9,99.
+108200     05 FILLER                    PIC X(001) VALUE ";".
+108300     05 C5EX-D-BUTAG              PIC 9(008).
+108400     05 FILLER                    PIC X(001) VALUE ";".
+108500     05 C5EX-D-VALUTA             PIC 9(008).
+108600     05 FILLER                    PIC X(001) VALUE ";".
+108700     05 C5EX-D-FACHBEREICH        PIC X(010).
+108800     05 FILLER                    PIC X(001) VALUE ";".
+108900     05 C5EX-D-PRIMANOTA          PIC 9(005).
+109000     05 FILLER                    PIC X(001) VALUE ";".
+109100     05 C5EX-D-ISIN               PIC X(012).
+109200     05 FILLER                    PIC X(001) VALUE ";".
+109300     05 C5EX-D-SCHLIESSUNGSNR     PIC 9(012).
+109400     05 FILLER                    PIC X(001) VALUE ";".
+109500     05 C5EX-D-SCHLIESSUNGSART    PIC X(002).
+109600/---------------------------------------------------------------*
+109700* Hilfsvariable                                                 *
+109800*---------------------------------------------------------------*
+109900 01  DUMMY                        PIC X(001).
+110000 01  H-PARM-N-VORHANDEN           PIC X(001).
+110100     88 PARM-VORHANDEN            VALUE "J".
+110200     88 PARM-N-VORHANDEN          VALUE "N".
+110300 01  H-WEITER-KZ                  PIC X(001).
+110400     88 WEITER-JA                 VALUE "J".
+110500     88 WEITER-NEIN               VALUE "N".
+110600 01  H-AUFSETZ-KZ                 PIC X(001).
+110700 01  H-INDEX                      PIC 9(003) COMP-3.
+110800 01  H-ZAEHLER                    PIC 9(003) COMP-3.
+110900/****************************************************************
+111000 PROCEDURE DIVISION.
+111100*****************************************************************
+111200 0000-MAINLINE SECTION.
+111300 0000-MAINLINE-1001.
+111400     PERFORM 1000-INITIALISIERUNG THRU 1000-INITIALISIERUNG-EXIT
+111500     PERFORM 2000-VERARBEITUNG    THRU 2000-VERARBEITUNG-EXIT
+111600     PERFORM 9999-EXIT            THRU 9999-EXIT-EXIT
+111650     STOP RUN                                                     D02
+111700     .
+111800 0000-MAINLINE-1002.
+111900     EXIT.
+112000/---------------------------------------------------------------*
+112100* Initialisierung                                                *
+112200*---------------------------------------------------------------*
+112300 1000-INITIALISIERUNG SECTION.
+112400 1000-INITIALISIERUNG-1001.
+112500     OPEN INPUT  AKC5PARM
+112600     OPEN OUTPUT AKC5CSV
+112700     MOVE C5EX-KOPFZEILE          TO C5EX-CSV-ZEILE
+112800     WRITE C5EX-CSV-ZEILE
+112900     MOVE D-KAXIND-INDICES        TO KAXIND-INDICES
+113000     .
+113100 1000-INITIALISIERUNG-1002.
+113200 1000-INITIALISIERUNG-EXIT.
+113300     EXIT.
+113400/---------------------------------------------------------------*
+113500* Verarbeitung: je Kriterienzeile die Trefferliste exportieren  *
+113600*---------------------------------------------------------------*
+113700 2000-VERARBEITUNG SECTION.
+113800 2000-VERARBEITUNG-1001.
+113900     PERFORM 2010-PARM-LESEN      THRU 2010-PARM-LESEN-EXIT
+114000     PERFORM UNTIL PARM-N-VORHANDEN
+114100       PERFORM 2100-KRITERIUM-VERARB
+114200                                  THRU 2100-KRITERIUM-VERARB-EXIT
+114300       PERFORM 2010-PARM-LESEN    THRU 2010-PARM-LESEN-EXIT
+114400     END-PERFORM
+114500     .
+114600 2000-VERARBEITUNG-1002.
+114700 2000-VERARBEITUNG-EXIT.
+114800     EXIT.
+114900/---------------------------------------------------------------*
+115000* Eine Kriterienzeile aus AKC5PARM lesen                        *
+115100*---------------------------------------------------------------*
+115200 2010-PARM-LESEN SECTION.
+115300 2010-PARM-LESEN-1001.
+115400     READ AKC5PARM
+115500       AT END
+115600         SET PARM-N-VORHANDEN     TO TRUE
+115700       NOT AT END
+115800         SET PARM-VORHANDEN       TO TRUE
+115900     END-READ
+116000     .
+116100 2010-PARM-LESEN-1002.
+116200 2010-PARM-LESEN-EXIT.
+116300     EXIT.
+116400/---------------------------------------------------------------*
+116500* Trefferliste zu einer Kriterienzeile vollstaendig exportieren *
+116600*---------------------------------------------------------------*
+116700 2100-KRITERIUM-VERARB SECTION.
+116800 2100-KRITERIUM-VERARB-1001.
+116900     MOVE C-N                     TO H-AUFSETZ-KZ
+117000     SET WEITER-JA                TO TRUE
+117100     PERFORM UNTIL WEITER-NEIN
+117200       PERFORM 2110-SEITE-LESEN   THRU 2110-SEITE-LESEN-EXIT
+117300     END-PERFORM
+117400     .
+117500 2100-KRITERIUM-VERARB-1002.
+117600 2100-KRITERIUM-VERARB-EXIT.
+117700     EXIT.
+117800/---------------------------------------------------------------*
+117900* Eine Seite (bis zu C-ANZ-TREFFER Saetze) von AKA5OF holen und *
+118000* in die CSV-Datei schreiben                                    *
+118100*---------------------------------------------------------------*
+118200 2110-SEITE-LESEN SECTION.
+118300 2110-SEITE-LESEN-1001.
+118400     MOVE HIGH-VALUE              TO KAI5OF3-EINGABEBEREICH
+118500     MOVE C5EX-P-ABSTIMMKREIS-TYP TO KAI5OF3-S-ABSTIMMKREIS-TYP
+118600     MOVE C5EX-P-STATUS           TO KAI5OF3-S-STATUS
+118700     IF C5EX-P-ABSTIMMKREIS       NUMERIC
+118800     THEN
+118900       MOVE C5EX-P-ABSTIMMKREIS   TO KAI5OF3-S-ABSTIMMKREIS-NR
+119000     END-IF
+119100     IF C5EX-P-FACHBEREICH        NOT = SPACE
+119200     THEN
+119300       MOVE C5EX-P-FACHBEREICH    TO KAI5OF3-S-FACHBEREICH
+119400     END-IF
+119500     IF C5EX-P-BUTAG              NUMERIC
+119600     THEN
+119700       MOVE C5EX-P-BUTAG          TO KAI5OF3-S-BUTAG
+119800     END-IF
+119900     IF C5EX-P-VALUTA             NUMERIC
+120000     THEN
+120100       MOVE C5EX-P-VALUTA         TO KAI5OF3-S-VALUTA
+120200     END-IF
+120300     IF C5EX-P-PRIMANOTA          NUMERIC
+120400     THEN
+120500       MOVE C5EX-P-PRIMANOTA      TO KAI5OF3-S-PRIMANOTA
+120600     END-IF
+120700     IF C5EX-P-ISIN               NOT = SPACE
+120800     THEN
+120900       MOVE C5EX-P-ISIN           TO KAI5OF3-S-ISIN
+121000     END-IF
+121100     MOVE C-ANZ-TREFFER           TO KAI5OF3-ANF-ANZ-TREFFER
+121200     MOVE H-AUFSETZ-KZ
+121210       TO KAI5OF3-ANF-KZ-AUFSETZ-ZUGRIFF
+121300     CALL "AKA5OF" USING
+121400          C-01-STD-APO-LIST-SUCHE
+121500          C-KONFIG-ID-KA
+121600          C-AKAC5EX
+121700          GSOVER-VERSTAENDIGUNGSBEREICH
+121800          KAI5OF3-EINGABEBEREICH
+121900          KAO5OF2-AUSGABEBEREICH
+122000          DUMMY
+122100          KAXIND-INDICES
+122200     END-CALL
+122300     IF GSOVER-GEWICHT            > C-GEW-WARNUNG
+122400        OR KAO5OF2-IND-LETZT       = ZERO
+122500     THEN
+122600       SET WEITER-NEIN            TO TRUE
+122700     ELSE
+122800       MOVE 1                     TO H-INDEX
+122900       MOVE KAO5OF2-IND-LETZT     TO H-ZAEHLER
+123000       PERFORM 2120-ZEILE-SCHREIBEN
+123100                                  THRU 2120-ZEILE-SCHREIBEN-EXIT
+123200                                  VARYING H-INDEX FROM 1 BY 1
+123300                                  UNTIL H-INDEX > H-ZAEHLER
+123400       IF KAO5OF2-IND-LETZT       < C-ANZ-TREFFER
+123500       THEN
+123600         SET WEITER-NEIN          TO TRUE
+123700       ELSE
+123800         MOVE C-J                 TO H-AUFSETZ-KZ
+123900       END-IF
+124000     END-IF
+124100     .
+124200 2110-SEITE-LESEN-1002.
+124300 2110-SEITE-LESEN-EXIT.
+124400     EXIT.
+124500/---------------------------------------------------------------*
+124600* Einen Treffer als CSV-Zeile schreiben                         *
+124700*---------------------------------------------------------------*
+124800 2120-ZEILE-SCHREIBEN SECTION.
+124900 2120-ZEILE-SCHREIBEN-1001.
+125000     MOVE KAO5OF2-APO-ABSTIMMKREIS-NR (H-INDEX)
+125100                                  TO C5EX-D-ABSTIMMKREIS
+125200     MOVE KAO5OF2-APO-HERKUNFT (H-INDEX)
+125300                                  TO C5EX-D-HERKUNFT
+125400     MOVE KAO5OF2-APO-KONTO-ID-ABSTIMM (H-INDEX)
+125500                                  TO C5EX-D-KONTO-ID
+125600     MOVE KAO5OF2-APO-BETRAG (H-INDEX)
+125700                                  TO C5EX-D-BETRAG
+125800     MOVE KAO5OF2-APO-BUTAG (H-INDEX)
+125900                                  TO C5EX-D-BUTAG
+126000     MOVE KAO5OF2-APO-VALUTA (H-INDEX)
+126100                                  TO C5EX-D-VALUTA
+126200     MOVE KAO5OF2-APO-FACHBEREICH (H-INDEX)
+126300                                  TO C5EX-D-FACHBEREICH
+126400     MOVE KAO5OF2-APO-PRIMANOTA (H-INDEX)
+126500                                  TO C5EX-D-PRIMANOTA
+126600     MOVE KAO5OF2-APO-ISIN (H-INDEX)
+126700                                  TO C5EX-D-ISIN
+126800     MOVE KAO5OF2-APO-SCHLIESSUNGSNR (H-INDEX)
+126900                                  TO C5EX-D-SCHLIESSUNGSNR
+127000     MOVE KAO5OF2-APO-SCHLIESSUNGSART (H-INDEX)
+127100                                  TO C5EX-D-SCHLIESSUNGSART
+127200     MOVE C5EX-DETAIL             TO C5EX-CSV-ZEILE
+127300     WRITE C5EX-CSV-ZEILE
+127400     .
+127500 2120-ZEILE-SCHREIBEN-1002.
+127600 2120-ZEILE-SCHREIBEN-EXIT.
+127700     EXIT.
+127800/---------------------------------------------------------------*
+127900* Programmende                                                  *
+128000*---------------------------------------------------------------*
+128100 9999-EXIT SECTION.
+128200 9999-EXIT-1001.
+128300     CLOSE AKC5PARM
+128400     CLOSE AKC5CSV
+128500     .
+128600 9999-EXIT-1002.
+128700 9999-EXIT-EXIT.
+128800     EXIT.
