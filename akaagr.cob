@@ -0,0 +1,383 @@
+000010* ELEMENTKOPF-COBOL-SOURCE ********************************%*
+000100*@CR                                                              CCC
+000150* COPYRIGHT (C) 2018                                              CCC
+000151* Fidelity National Information Services, Inc. and/or its         CCC
+000152* subsidiaries - All Rights Reserved worldwide.                   CCC
+000153* This document is protected under the trade secret and           CCC
+000154* copyright laws as the property of Fidelity National             CCC
+000155* Information Services, Inc. and/or its subsidiaries.             CCC
+000156* Copying, reproduction or distribution should be limited         CCC
+000157* and only to employees with a ( need to know )                   CCC
+000158* to do their job. Any disclosure of this document                CCC
+000159* to third parties is strictly prohibited.                        CCC
+000160*@CR
+000160*
+000160* ELEMENTIDENTIFIKATION :
+000160* -----------------------
+000160*
+000160*@a_element_info
+000160*@Titel         : Altersstruktur offener Ausgleichsposten
+000160*@Elementname   : akaagr.cob
+000160*@Elementtyp    : cob
+000160*@Version       : k151-00001
+000160*@Produkt       : ak
+000160*@Liefertiefe   : nur_lesen
+000160*@Kategorie     : sao
+000160*@BatchDialog   : batch
+000160*@Pruefe_aekz   : j
+000160*@e_element_info
+000160*
+001000*@Title        : Altersstrukturbericht Ausgleichsposten     *
+001100* Verfasser    : Michael Brandtner                          *
+001200* Erstelldatum : 17.06.2022                                 *
+001400*                                                           *
+001500*@A-ELEMENTBESCHREIBUNG                                     *
+001600* Modul-Beschreibung:                                       *
+001700* ------------------                                        *
+001800* Batchprogramm zur Ermittlung der Altersstruktur aller     *
+001900* offenen Ausgleichsposten (Status = C-STATUS-OFFEN) je     *
+002000* Abstimmkreis. Es liest zeilenweise alle Abstimmkreise aus *
+002100* KA000AKRS (ueber CGSTAB, analog LESEN-TAB-AKKTO in        *
+002200* AKASAL) und ruft je Abstimmkreis den KORDOBA-Auftrag      *
+002300* AKA5OF (Funktion 01-STD-APO-LIST-SUCHE) im Batch-Modus    *
+002400* auf, um die offenen Posten zu ermitteln. Jeder Posten     *
+002500* wird anhand von KAO5OF2-APO-VALUTA gegen das Laufdatum    *
+002600* in eine der Altersklassen 000-030 / 031-060 / 061-090 /   *
+002700* 091-999 Tage eingeordnet. Ausgabe ist eine Berichtsdatei  *
+002800* AGINGRPT mit einer Zeile je Abstimmkreis/Altersklasse.    *
+002900*@E-ELEMENTBESCHREIBUNG                                     *
+003000*                                                           *
+003100*@A-COBOL-COPY                                              *
+003200* Benoetigte COBOL-Copies:                                  *
+003300* DCTGRCGE   : RETURNCODE GEWICHTE                          *
+003400* CGSOVER    : VERSTAENDIGUNGSBEREICH                       *
+003500* CKAI5OF2   : EINGABEBEREICH AKA5OF                        *
+003600* CKAI5OF3   : EINGABEBEREICH AKA5OF                        *
+003700* CKAO5OF2   : AUSGABEBEREICH AKA5OF                        *
+003800* DKAXIND    : INDICES AKA5OF                               *
+003850* CKAXIND    : INDICES AKA5OF                               *
+003900* CKA0AKRS   : ZEILENWEISER EINGABE-/AUSGABEBEREICH KA000AKRS *
+004000*@E-COBOL-COPY                                              *
+004100*                                                           *
+090000* AENDERUNGSPROTOKOLL:                                      *
+090050* --------------------                                      *
+090051* D01 R70118                                                *     D01
+090052*     Neuanlage - Altersstrukturbericht offener APOs je     *     D01
+090053*     Abstimmkreis                                          *     D01
+090054*     Datum: 17.06.2022                          NKZ: MBR   *     D01
+090055*                                                           *     D01
+090056* D02 R52953                                                *     D02
+090057*     Altersklasseneinordnung auf Geschaeftstage statt       *     D02
+090058*     Kalendertage umgestellt (CALL AKAFTG, gemeinsamer      *     D02
+090059*     Feiertagskalender KA000AKFT).                          *     D02
+090060*     Datum: 05.11.2022                          NKZ: BRU   *     D02
+090061*                                                           *     D02
+090062* D03 R70118                                                *     D03
+090063*     Mainline lief nach der Verarbeitung ohne STOP RUN in   *     D03
+090064*     die naechste Programmsektion durch. STOP RUN ergaenzt. *     D03
+090065*     Datum: 29.05.2023                          NKZ: SUM   *     D03
+090066*                                                           *     D03
+100000* ENDE ELEMENTKOPF ******************************************
+100100/
+100200 IDENTIFICATION DIVISION.
+100300 PROGRAM-ID. AKAAGR.
+100400 ENVIRONMENT DIVISION.
+100500 CONFIGURATION SECTION.
+100600 SPECIAL-NAMES.
+100700     DECIMAL-POINT                IS COMMA.
+100800 INPUT-OUTPUT SECTION.
+100900 FILE-CONTROL.
+101000     SELECT AGINGRPT              ASSIGN TO "AGINGRPT"
+101100                                  ORGANIZATION IS LINE SEQUENTIAL.
+101200 DATA DIVISION.
+101300 FILE SECTION.
+101400 FD  AGINGRPT
+101500     RECORDING MODE IS F.
+101600 01  AGR-DRUCKZEILE               PIC X(132).
+101700*---------------------------------------------------------------*
+101800* WORKING-STORAGE-Section                                       *
+101900*---------------------------------------------------------------*
+102000 WORKING-STORAGE SECTION.
+102100 01  VERS-INF.
+102200     05  FILLER PIC X(13) VALUE "ELEM=akaagr  ".
+102300     05  FILLER PIC X(15) VALUE "VERS=k151-00001".
+102400/---------------------------------------------------------------*
+102500* Konstanten                                                    *
+102600*---------------------------------------------------------------*
+102700 01  GS-KONSTANTEN.
+102800     20 C-KONFIG-ID-KA            PIC X(002) VALUE "KA".
+102900     20 C-AKAAGR                  PIC X(006) VALUE "AKAAGR".
+103000     20 C-OBJEKT-TAB-KA03AKRS     PIC X(009) VALUE "KA03AKRS".
+103100     20 C-TAB-LESEN-ZEILE         PIC X(040) VALUE "LESEN-ZEILE".
+103200     20 C-01-STD-APO-LIST-SUCHE   PIC X(040)
+103300                                  VALUE "01-STD-APO-LIST-SUCHE".
+103400     20 C-1                       PIC 9(004) COMP-5 VALUE 1.
+103410     20 C-OBJEKT-KA-FTG           PIC X(020) VALUE "AKAFTG".
+103420     20 C-01-STD-ANZ-GESCHAEFTSTAGE
+103430                                  PIC X(040) VALUE
+103440                                  "01-STD-ANZ-GESCHAEFTSTAGE".
+103500 01  C-STATI.
+103600     05 C-STATUS-OFFEN            PIC 9(001) VALUE 2.
+103700 01  C-ALTERSKLASSEN.
+103800     05 C-ANZ-KLASSEN             PIC 9(001) VALUE 4.
+103900     05 C-KLASSE-GRENZE-TAB.
+104000        10 C-KLASSE-GRENZE        OCCURS 4 PIC 9(003).
+104100/---------------------------------------------------------------*
+104200* Meldungsgewichte                                              *
+104300*---------------------------------------------------------------*
+104400  COPY DCTGRCGE.
+104500/---------------------------------------------------------------*
+104600* Verstaendigungsbereich, Indices, Auftragsschnittstelle AKA5OF *
+104700*---------------------------------------------------------------*
+104800  COPY CGSOVER.
+104900  COPY DKAXIND.
+104950  COPY CKAXIND.
+105000  COPY CKAI5OF2.
+105100  COPY CKAI5OF3.
+105200  COPY CKAO5OF2.
+105300/---------------------------------------------------------------*
+105400* Zeilenweiser Zugriff auf KA000AKRS (alle Abstimmkreise)       *
+105500*---------------------------------------------------------------*
+105600  COPY CKA0AKRS.
+105610/---------------------------------------------------------------*
+105620* Eingabe-/Ausgabebereich AKAFTG (Geschaeftstage-Ermittlung)     *
+105630*---------------------------------------------------------------*
+105640  COPY CKAIFTG1.
+105650  COPY CKAOFTG1.
+105700/---------------------------------------------------------------*
+105800* Hilfsvariable                                                 *
+105900*---------------------------------------------------------------*
+106000 01  H-LFD-ZEILE                  PIC 9(009) COMP-3.
+106100 01  H-NAECHSTE-ZEILE             PIC 9(009) COMP-3.
+106200 01  H-AK-GEFUNDEN                PIC X(001).
+106300     88 AKRS-GEFUNDEN             VALUE "J".
+106400     88 AKRS-N-GEFUNDEN           VALUE "N".
+106500 01  H-LAUFDATUM                  PIC 9(008).
+106600 01  H-LAUFDATUM-J                PIC 9(007).
+106700 01  H-AGE-TAGE                   PIC S9(007) COMP-3.
+106800 01  H-KLASSE-INDEX               PIC 9(001).
+106900 01  DUMMY                        PIC X(001).
+107000 01  H-INDEX                      PIC 9(003) COMP-3.
+107100 01  H-ZAEHLER                    PIC 9(003) COMP-3.
+107200 01  AGR-ZAEHLER-TABELLE.
+107300     05 AGR-AK-ZAEHLER OCCURS 4   PIC 9(009) COMP-3.
+107400     05 AGR-AK-SUMME   OCCURS 4   PIC S9(013)V99 COMP-3.
+107500/---------------------------------------------------------------*
+107600* Kopf-/Detailzeilen des Berichts                               *
+107700*---------------------------------------------------------------*
+107800 01  AGR-KOPF-1.
+107900     05 FILLER                    PIC X(033)
+108000        VALUE "Altersstruktur offene Ausgleichsp".
+108100     05 FILLER                    PIC X(020)
+108200        VALUE "osten je Abstimmkrei".
+108300     05 FILLER                    PIC X(001) VALUE "s".
+108400 01  AGR-KOPF-2.
+108500     05 FILLER                    PIC X(017)
+108550        VALUE "Abstimmkreis-Nr ".
+108600     05 FILLER                    PIC X(012) VALUE "  0-030 Tage".
+108700     05 FILLER                    PIC X(012) VALUE " 031-060 Tag".
+108800     05 FILLER                    PIC X(012) VALUE " 061-090 Tag".
+108900     05 FILLER                    PIC X(012) VALUE "  091+   Tag".
+109000 01  AGR-DETAIL.
+109100     05 AGR-D-AKNR                PIC Z(004)9.
+109200     05 FILLER                    PIC X(003) VALUE SPACE.
+109300     05 AGR-D-KLASSE1             PIC Z(006)9.
+109400     05 FILLER                    PIC X(003) VALUE SPACE.
+109500     05 AGR-D-KLASSE2             PIC Z(006)9.
+109600     05 FILLER                    PIC X(003) VALUE SPACE.
+109700     05 AGR-D-KLASSE3             PIC Z(006)9.
+109800     05 FILLER                    PIC X(003) VALUE SPACE.
+109900     05 AGR-D-KLASSE4             PIC Z(006)9.
+110000/****************************************************************
+110100 PROCEDURE DIVISION.
+110200*****************************************************************
+110300 0000-MAINLINE SECTION.
+110400 0000-MAINLINE-1001.
+110500     PERFORM 1000-INITIALISIERUNG THRU 1000-INITIALISIERUNG-EXIT
+110600     PERFORM 2000-VERARBEITUNG    THRU 2000-VERARBEITUNG-EXIT
+110700     PERFORM 9999-EXIT            THRU 9999-EXIT-EXIT
+110750     STOP RUN                                                     D03
+110800     .
+110900 0000-MAINLINE-1002.
+111000     EXIT.
+111100/---------------------------------------------------------------*
+111200* Initialisierung                                                *
+111300*---------------------------------------------------------------*
+111400 1000-INITIALISIERUNG SECTION.
+111500 1000-INITIALISIERUNG-1001.
+111600     OPEN OUTPUT AGINGRPT
+111700     MOVE AGR-KOPF-1              TO AGR-DRUCKZEILE
+111800     WRITE AGR-DRUCKZEILE
+111900     MOVE AGR-KOPF-2              TO AGR-DRUCKZEILE
+112000     WRITE AGR-DRUCKZEILE
+112100     MOVE 30                      TO C-KLASSE-GRENZE (1)
+112200     MOVE 60                      TO C-KLASSE-GRENZE (2)
+112300     MOVE 90                      TO C-KLASSE-GRENZE (3)
+112400     MOVE 999                     TO C-KLASSE-GRENZE (4)
+112500     ACCEPT H-LAUFDATUM           FROM DATE YYYYMMDD
+112600     MOVE D-KAXIND-INDICES        TO KAXIND-INDICES
+112700     .
+112800 1000-INITIALISIERUNG-1002.
+112900 1000-INITIALISIERUNG-EXIT.
+113000     EXIT.
+113100/---------------------------------------------------------------*
+113200* Verarbeitung: alle Abstimmkreise durchlaufen                  *
+113300*---------------------------------------------------------------*
+113400 2000-VERARBEITUNG SECTION.
+113500 2000-VERARBEITUNG-1001.
+113600     PERFORM 2100-LESEN-AKRS      THRU 2100-LESEN-AKRS-EXIT
+113700     PERFORM UNTIL AKRS-N-GEFUNDEN
+113800       PERFORM 2200-AK-VERARBEITEN THRU 2200-AK-VERARBEITEN-EXIT
+113900       PERFORM 2100-LESEN-AKRS-NEXT
+114000                                  THRU 2100-LESEN-AKRS-NEXT-EXIT
+114100     END-PERFORM
+114200     .
+114300 2000-VERARBEITUNG-1002.
+114400 2000-VERARBEITUNG-EXIT.
+114500     EXIT.
+114600/---------------------------------------------------------------*
+114700* 1. Zeile aus KA000AKRS lesen                                  *
+114800*---------------------------------------------------------------*
+114900 2100-LESEN-AKRS SECTION.
+115000 2100-LESEN-AKRS-1001.
+115100     MOVE C-1                     TO H-LFD-ZEILE
+115200     PERFORM 2110-LESEN-AKRS-ZEILE THRU 2110-LESEN-AKRS-ZEILE-EXIT
+115300     .
+115400 2100-LESEN-AKRS-1002.
+115500 2100-LESEN-AKRS-EXIT.
+115600     EXIT.
+115700/---------------------------------------------------------------*
+115800* Naechste Zeile aus KA000AKRS lesen                            *
+115900*---------------------------------------------------------------*
+116000 2100-LESEN-AKRS-NEXT SECTION.
+116100 2100-LESEN-AKRS-NEXT-1001.
+116200     MOVE H-NAECHSTE-ZEILE        TO H-LFD-ZEILE
+116300     PERFORM 2110-LESEN-AKRS-ZEILE THRU 2110-LESEN-AKRS-ZEILE-EXIT
+116400     .
+116500 2100-LESEN-AKRS-NEXT-1002.
+116600 2100-LESEN-AKRS-NEXT-EXIT.
+116700     EXIT.
+116800/---------------------------------------------------------------*
+116900* Gemeinsame Zeilenzugriffslogik KA000AKRS                      *
+117000*---------------------------------------------------------------*
+117100 2110-LESEN-AKRS-ZEILE SECTION.
+117200 2110-LESEN-AKRS-ZEILE-1001.
+117300     MOVE H-LFD-ZEILE             TO KA0AKRS-ZEILENNUMMER
+117400     CALL "CGSTAB" USING
+117500          C-TAB-LESEN-ZEILE
+117500          C-KONFIG-ID-KA
+117600          C-OBJEKT-TAB-KA03AKRS
+117700          GSOVER-VERSTAENDIGUNGSBEREICH
+117800          KA0AKRS-EINGABEBEREICH
+117900          KA0AKRS-AUSGABEBEREICH
+118000          DUMMY
+118100     END-CALL
+118200     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+118300     THEN
+118400       SET AKRS-GEFUNDEN          TO TRUE
+118500       ADD C-1 TO H-LFD-ZEILE     GIVING H-NAECHSTE-ZEILE
+118600         ON SIZE ERROR CONTINUE
+118700       END-ADD
+118800     ELSE
+118900       SET AKRS-N-GEFUNDEN        TO TRUE
+119000     END-IF
+119100     .
+119200 2110-LESEN-AKRS-ZEILE-1002.
+119300 2110-LESEN-AKRS-ZEILE-EXIT.
+119400     EXIT.
+119500/---------------------------------------------------------------*
+119600* Offene Posten eines Abstimmkreises abfragen und einordnen     *
+119700*---------------------------------------------------------------*
+119800 2200-AK-VERARBEITEN SECTION.
+119900 2200-AK-VERARBEITEN-1001.
+120000     INITIALIZE AGR-ZAEHLER-TABELLE
+120100     MOVE HIGH-VALUE              TO KAI5OF2-EINGABEBEREICH
+120200     MOVE HIGH-VALUE              TO KAI5OF3-EINGABEBEREICH
+120300     MOVE KA0AKRS-AK-NUMMER       TO KAI5OF3-ABSTIMMKREIS-NR
+120400     MOVE C-STATUS-OFFEN          TO KAI5OF3-STATUS
+120500     CALL "AKA5OF" USING
+120600          C-01-STD-APO-LIST-SUCHE
+120700          C-KONFIG-ID-KA
+120800          C-AKAAGR
+120900          GSOVER-VERSTAENDIGUNGSBEREICH
+121000          KAI5OF2-EINGABEBEREICH
+121100          KAO5OF2-AUSGABEBEREICH
+121200          DUMMY
+121300          KAXIND-INDICES
+121400     END-CALL
+121500     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+121600        AND KAO5OF2-IND-LETZT      NOT = ZERO
+121700     THEN
+121800       MOVE 1                     TO H-INDEX
+121900       MOVE KAO5OF2-IND-LETZT      TO H-ZAEHLER
+122000       PERFORM 2210-POSTEN-EINORDNEN
+122100                                  THRU 2210-POSTEN-EINORDNEN-EXIT
+122200                                  VARYING H-INDEX FROM 1 BY 1
+122300                                  UNTIL H-INDEX > H-ZAEHLER
+122400       PERFORM 2220-AK-ZEILE-SCHR
+122500                                  THRU 2220-AK-ZEILE-SCHR-EXIT
+122600     END-IF
+122700     .
+122800 2200-AK-VERARBEITEN-1002.
+122900 2200-AK-VERARBEITEN-EXIT.
+123000     EXIT.
+123100/---------------------------------------------------------------*
+123200* Einen Posten in seine Altersklasse einordnen                  *
+123300*---------------------------------------------------------------*
+123400 2210-POSTEN-EINORDNEN SECTION.
+123500 2210-POSTEN-EINORDNEN-1001.
+123550     MOVE KAO5OF2-APO-VALUTA (H-INDEX)
+123560                                  TO KAIFTG1-DATUM-VON
+123570     MOVE H-LAUFDATUM             TO KAIFTG1-DATUM-BIS
+123580     CALL "AKAFTG"
+123590     USING C-01-STD-ANZ-GESCHAEFTSTAGE
+123592           C-KONFIG-ID-KA
+123594           C-OBJEKT-KA-FTG
+123596           GSOVER-VERSTAENDIGUNGSBEREICH
+123598           KAIFTG1-EINGABEBEREICH
+123599           KAOFTG1-AUSGABEBEREICH
+123600     END-CALL
+123700     MOVE KAOFTG1-ANZ-GESCHAEFTSTAGE
+123710                                  TO H-AGE-TAGE
+124000     IF H-AGE-TAGE                < ZERO
+124100     THEN
+124200       MOVE ZERO                  TO H-AGE-TAGE
+124300     END-IF
+124400     MOVE 1                       TO H-KLASSE-INDEX
+124500     PERFORM UNTIL H-AGE-TAGE <= C-KLASSE-GRENZE (H-KLASSE-INDEX)
+124600                   OR H-KLASSE-INDEX = C-ANZ-KLASSEN
+124700       ADD 1                      TO H-KLASSE-INDEX
+124800     END-PERFORM
+124900     ADD 1 TO AGR-AK-ZAEHLER (H-KLASSE-INDEX)
+125000     ADD KAO5OF2-APO-BETRAG (H-INDEX)
+125100                                  TO AGR-AK-SUMME (H-KLASSE-INDEX)
+125200     .
+125300 2210-POSTEN-EINORDNEN-1002.
+125400 2210-POSTEN-EINORDNEN-EXIT.
+125500     EXIT.
+125600/---------------------------------------------------------------*
+125700* Berichtszeile fuer einen Abstimmkreis schreiben                *
+125800*---------------------------------------------------------------*
+125900 2220-AK-ZEILE-SCHR SECTION.
+126000 2220-AK-ZEILE-SCHR-1001.
+126100     MOVE KA0AKRS-AK-NUMMER       TO AGR-D-AKNR
+126200     MOVE AGR-AK-ZAEHLER (1)      TO AGR-D-KLASSE1
+126300     MOVE AGR-AK-ZAEHLER (2)      TO AGR-D-KLASSE2
+126400     MOVE AGR-AK-ZAEHLER (3)      TO AGR-D-KLASSE3
+126500     MOVE AGR-AK-ZAEHLER (4)      TO AGR-D-KLASSE4
+126600     MOVE AGR-DETAIL              TO AGR-DRUCKZEILE
+126700     WRITE AGR-DRUCKZEILE
+126800     .
+126900 2220-AK-ZEILE-SCHR-1002.
+127000 2220-AK-ZEILE-SCHR-EXIT.
+127100     EXIT.
+127200/---------------------------------------------------------------*
+127300* Programmende                                                  *
+127400*---------------------------------------------------------------*
+127500 9999-EXIT SECTION.
+127600 9999-EXIT-1001.
+127700     CLOSE AGINGRPT
+127800     .
+127900 9999-EXIT-1002.
+127900 9999-EXIT-EXIT.
+128000     EXIT.
