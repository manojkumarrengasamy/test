@@ -0,0 +1,416 @@
+000010* ELEMENTKOPF-COBOL-SOURCE ********************************%*
+000100*@CR                                                              CCC
+000150* COPYRIGHT (C) 2018                                              CCC
+000151* Fidelity National Information Services, Inc. and/or its         CCC
+000152* subsidiaries - All Rights Reserved worldwide.                   CCC
+000153* This document is protected under the trade secret and           CCC
+000154* copyright laws as the property of Fidelity National             CCC
+000155* Information Services, Inc. and/or its subsidiaries.             CCC
+000156* Copying, reproduction or distribution should be limited         CCC
+000157* and only to employees with a ( need to know )                   CCC
+000158* to do their job. Any disclosure of this document                CCC
+000159* to third parties is strictly prohibited.                        CCC
+000160*@CR
+000160*
+000160* ELEMENTIDENTIFIKATION :
+000160* -----------------------
+000160*
+000160*@a_element_info
+000160*@Titel         : CSV-Import manueller Schliessungen
+000160*@Elementname   : akac4ci.cob
+000160*@Elementtyp    : cob
+000160*@Version       : k151-00001
+000160*@Produkt       : ak
+000160*@Liefertiefe   : nur_lesen
+000160*@Kategorie     : sao
+000160*@BatchDialog   : batch
+000160*@Pruefe_aekz   : j
+000160*@e_element_info
+000160*
+001000*@Title        : CSV-Import manuelle Schliessungen               *
+001100* Verfasser    : Klaus Lehmann                              *
+001200* Erstelldatum : 18.11.2022                                 *
+001400*                                                           *
+001500*@A-ELEMENTBESCHREIBUNG                                     *
+001600* Modul-Beschreibung:                                       *
+001700* ------------------                                        *
+001800* Batchprogramm zum Massen-Anlegen manueller Schliessungen  *
+001900* aus einer CSV-Parameterdatei (eine Zeile je Abstimm-      *
+002000* position: Abstimmkreis-Nr, Herkunft, Konto-ID-Abstimm,    *
+002100* Auszugsdatum, Auszugsnummer, Auszug-FNR, Lfd-Nr-APO,      *
+002200* Bemerkung). Der Dialog-Auftrag AKAC4AP (Abstimmposition   *
+002300* manuell schliessen) laesst sich nicht direkt anstossen -  *
+002400* er nimmt nur GSCI-STEUERDATEN entgegen (reine Bildschirm- *
+002500* Huelle). Dieses Programm ruft je CSV-Zeile stattdessen    *
+002600* dieselben KORDOBA-Auftraege auf, die AKAC4AP intern auch  *
+002700* aufruft: zunaechst AKA5OF (Funktion                       *
+002800* 01-STD-APO-L-DET-AUSK, analog AUFRUF-AKA5OF in AKAC5AP)   *
+002900* zum Einlesen des aktuellen Standes der Abstimmposition    *
+003000* und Ermitteln des dafuer gueltigen Aenderungs-Zeitstempels*
+003100* (UPDC), danach AKAADI (Funktion 01-STD-ABS-DIA, analog    *
+003200* AUFTRAG-AKAADI in AKAC4AP) mit diesem UPDC zur eigent-    *
+003300* lichen Schliessung der Position. Je CSV-Zeile entsteht    *
+003400* genau eine Schliessung; das Ergebnis (OK/ABGEWIESEN mit   *
+003500* Meldungstext) wird zeilenweise in die Protokolldatei      *
+003600* AKC4CRPT geschrieben, am Ende folgt eine Sammelzeile mit  *
+003700* den Anzahlen verarbeitet/OK/abgewiesen.                   *
+003800*@E-ELEMENTBESCHREIBUNG                                     *
+003900*                                                           *
+004000*@A-COBOL-COPY                                              *
+004100* Benoetigte COBOL-Copies:                                  *
+004200* DCTGRCGE   : RETURNCODE GEWICHTE                          *
+004300* CGSOVER    : VERSTAENDIGUNGSBEREICH                       *
+004400* CKAI5OF1   : EINGABEBEREICH AKA5OF (Detailauskunft)       *
+004500* CKAO5OF1   : AUSGABEBEREICH AKA5OF (Detailauskunft)       *
+004600* CKAIADI1   : EINGABEBEREICH AKAADI (Schliessung anlegen)  *
+004700* DKAXIND    : INDICES                                      *
+004800* CKAXIND    : INDICES                                      *
+004900*@E-COBOL-COPY                                              *
+005000*                                                           *
+090000* AENDERUNGSPROTOKOLL:                                      *
+090050* --------------------                                      *
+090051* D01 R79534                                                *     D01
+090052*     Neuanlage - CSV-Massenimport manueller Schliessungen  *     D01
+090053*     ueber Batch-Aufruf von AKA5OF (UPDC ermitteln) und     *     D01
+090054*     AKAADI (Schliessung anlegen), je Zeile ein Aufruf.     *     D01
+090055*     Datum: 18.11.2022                          NKZ: KLM   *     D01
+090056*                                                           *     D01
+090057* D02 R49000                                                *     D02
+090058*     Simulationsmodus (Steuersatz J/N in neuer Datei        *     D02
+090059*     AKC4CMOD) eingebaut: bei Modus J wird je Zeile weiter- *     D02
+090060*     hin die UPDC-Ermittlung/Validierung ueber AKA5OF        *     D02
+090061*     durchlaufen, der anlegende Aufruf von AKAADI aber      *     D02
+090062*     uebersprungen; das Protokoll weist die Zeile als       *     D02
+090063*     SIMULIERT statt OK aus und traegt einen Simulations-   *     D02
+090064*     Hinweis samt Kennzeichnung in der Sammelzeile ein.     *     D02
+090065*     Datum: 09.05.2023                          NKZ: WEG   *     D02
+090066*                                                           *     D02
+090067* D03 R79534                                                *     D03
+090068*     Mainline lief nach der Verarbeitung ohne STOP RUN in   *     D03
+090069*     die naechste Programmsektion durch. STOP RUN ergaenzt. *     D03
+090070*     Datum: 22.06.2023                          NKZ: KLM   *     D03
+090071*                                                           *     D03
+100000* ENDE ELEMENTKOPF ******************************************
+100100/
+100200 IDENTIFICATION DIVISION.
+100300 PROGRAM-ID. AKAC4CI.
+100400 ENVIRONMENT DIVISION.
+100500 CONFIGURATION SECTION.
+100600 SPECIAL-NAMES.
+100700     DECIMAL-POINT                IS COMMA.
+100800 INPUT-OUTPUT SECTION.
+100900 FILE-CONTROL.
+101000     SELECT AKC4CPRM              ASSIGN TO "AKC4CPRM"
+101100                                  ORGANIZATION IS LINE SEQUENTIAL.
+101200     SELECT AKC4CRPT              ASSIGN TO "AKC4CRPT"
+101300                                  ORGANIZATION IS LINE SEQUENTIAL.
+101350     SELECT AKC4CMOD              ASSIGN TO "AKC4CMOD"
+101360                                  ORGANIZATION IS LINE SEQUENTIAL.
+101400 DATA DIVISION.
+101500 FILE SECTION.
+101600 FD  AKC4CPRM
+101700     RECORDING MODE IS F.
+101800 01  C4CI-PARM-SATZ.
+101900     05 C4CI-P-ABSTIMMKREIS       PIC 9(005).
+102000     05 C4CI-P-HERKUNFT           PIC X(004).
+102100     05 C4CI-P-KONTO-ID           PIC X(020).
+102200     05 C4CI-P-AUSZUGSDATUM       PIC 9(008).
+102300     05 C4CI-P-AUSZUGSNUMMER      PIC 9(005).
+102400     05 C4CI-P-AUSZUG-FNR         PIC 9(003).
+102500     05 C4CI-P-LFD-NR-APO         PIC 9(005).
+102600     05 C4CI-P-BEMERKUNG          PIC X(080).
+102700 FD  AKC4CRPT
+102800     RECORDING MODE IS F.
+102900 01  C4CI-RPT-ZEILE               PIC X(200).
+102910 FD  AKC4CMOD
+102920     RECORDING MODE IS F.
+102930 01  C4CI-MOD-SATZ.
+102940     05 C4CI-MOD-KZ               PIC X(001).
+103000*---------------------------------------------------------------*
+103100* WORKING-STORAGE-Section                                       *
+103200*---------------------------------------------------------------*
+103300 WORKING-STORAGE SECTION.
+103400 01  VERS-INF.
+103500     05  FILLER PIC X(13) VALUE "ELEM=akac4ci ".
+103600     05  FILLER PIC X(15) VALUE "VERS=k151-00001".
+103700/---------------------------------------------------------------*
+103800* Konstanten                                                    *
+103900*---------------------------------------------------------------*
+104000 01  GS-KONSTANTEN.
+104100     20 C-KONFIG-ID-KA            PIC X(002) VALUE "KA".
+104150     20 C-AUF-AUFRUF-AL           PIC X(040) VALUE "AUFRUF-AL".
+104200     20 C-AKAC4CI                 PIC X(007) VALUE "AKAC4CI".
+104300     20 C-OBJEKT-AKAADI           PIC X(020) VALUE "AKAADI".
+104400     20 C-01-STD-APO-L-DET-AUSK   PIC X(040)
+104500                                  VALUE "01-STD-APO-L-DET-AUSK".
+104600     20 C-01-STD-ABS-DIA          PIC X(040)
+104700                                  VALUE "01-STD-ABS-DIA".
+104800     20 C-1                       PIC 9(004) COMP-5 VALUE 1.
+104900/---------------------------------------------------------------*
+105000* Meldungsgewichte                                              *
+105100*---------------------------------------------------------------*
+105200  COPY DCTGRCGE.
+105300/---------------------------------------------------------------*
+105400* Verstaendigungsbereich, Indices, Auftragsschnittstellen        *
+105500* AKA5OF (Detailauskunft) und AKAADI (Schliessung anlegen)       *
+105600*---------------------------------------------------------------*
+105700  COPY CGSOVER.
+105800  COPY DKAXIND.
+105900  COPY CKAXIND.
+106000  COPY CKAI5OF1.
+106100  COPY CKAO5OF1.
+106200  COPY CKAIADI1.
+106300/---------------------------------------------------------------*
+106400* Protokoll-Kopfzeile, -Detailzeile, -Sammelzeile                *
+106500*---------------------------------------------------------------*
+106600 01  C4CI-KOPFZEILE               PIC X(150) VALUE
+106700     "Abstimmkreis;Herkunft;Konto-ID;Auszugsdatum;Auszugsnummer;
+106800-    "Auszug-FNR;Lfd-Nr-APO;Ergebnis;Meldungstext".
+106810 01  C4CI-SIMULATIONSHINWEIS      PIC X(100) VALUE
+106820     "*** SIMULATIONSLAUF (Modus J in AKC4CMOD) - keine Schlies-
+106830-    "sung wurde tatsaechlich angelegt ***".
+106900 01  C4CI-DETAIL.
+107000     05 C4CI-D-ABSTIMMKREIS       PIC 9(005).
+107100     05 FILLER                    PIC X(001) VALUE ";".
+107200     05 C4CI-D-HERKUNFT           PIC X(004).
+107300     05 FILLER                    PIC X(001) VALUE ";".
+107400     05 C4CI-D-KONTO-ID           PIC X(020).
+107500     05 FILLER                    PIC X(001) VALUE ";".
+107600     05 C4CI-D-AUSZUGSDATUM       PIC 9(008).
+107700     05 FILLER                    PIC X(001) VALUE ";".
+107800     05 C4CI-D-AUSZUGSNUMMER      PIC 9(005).
+107900     05 FILLER                    PIC X(001) VALUE ";".
+108000     05 C4CI-D-AUSZUG-FNR         PIC 9(003).
+108100     05 FILLER                    PIC X(001) VALUE ";".
+108200     05 C4CI-D-LFD-NR-APO         PIC 9(005).
+108300     05 FILLER                    PIC X(001) VALUE ";".
+108400     05 C4CI-D-ERGEBNIS           PIC X(010).
+108500     05 FILLER                    PIC X(001) VALUE ";".
+108600     05 C4CI-D-MELDUNGSTEXT       PIC X(070).
+108700 01  C4CI-SAMMELZEILE.
+108710     05 C4CI-S-MODUSTEXT          PIC X(013) VALUE SPACE.
+108800     05 FILLER                    PIC X(023)
+108900                                  VALUE "Verarbeitet/OK/Abgew.: ".
+109000     05 C4CI-S-VERARBEITET        PIC ZZZ.ZZ9.
+109100     05 FILLER                    PIC X(001) VALUE "/".
+109200     05 C4CI-S-OK                 PIC ZZZ.ZZ9.
+109300     05 FILLER                    PIC X(001) VALUE "/".
+109400     05 C4CI-S-ABGEWIESEN         PIC ZZZ.ZZ9.
+109500/---------------------------------------------------------------*
+109600* Hilfsvariable                                                 *
+109700*---------------------------------------------------------------*
+109800 01  DUMMY                        PIC X(001).
+109900 01  H-PARM-N-VORHANDEN           PIC X(001).
+110000     88 PARM-VORHANDEN            VALUE "J".
+110100     88 PARM-N-VORHANDEN          VALUE "N".
+110150 01  H-MOD-N-VORHANDEN            PIC X(001).
+110160     88 MOD-VORHANDEN             VALUE "J".
+110170     88 MOD-N-VORHANDEN           VALUE "N".
+110180 01  H-SIMULATION-KZ              PIC X(001) VALUE "N".
+110190     88 SIMULATION-JA             VALUE "J".
+110200 01  H-ZAEHLER-VERARBEITET        PIC 9(007) COMP-3 VALUE ZERO.
+110300 01  H-ZAEHLER-OK                 PIC 9(007) COMP-3 VALUE ZERO.
+110400 01  H-ZAEHLER-ABGEWIESEN         PIC 9(007) COMP-3 VALUE ZERO.
+110500/****************************************************************
+110600 PROCEDURE DIVISION.
+110700*****************************************************************
+110800 0000-MAINLINE SECTION.
+110900 0000-MAINLINE-1001.
+111000     PERFORM 1000-INITIALISIERUNG THRU 1000-INITIALISIERUNG-EXIT
+111100     PERFORM 2000-VERARBEITUNG    THRU 2000-VERARBEITUNG-EXIT
+111200     PERFORM 9999-EXIT            THRU 9999-EXIT-EXIT
+111250     STOP RUN                                                     D03
+111300     .
+111400 0000-MAINLINE-1002.
+111500     EXIT.
+111600/---------------------------------------------------------------*
+111700* Initialisierung                                                *
+111800*---------------------------------------------------------------*
+111900 1000-INITIALISIERUNG SECTION.
+112000 1000-INITIALISIERUNG-1001.
+112100     OPEN INPUT  AKC4CPRM
+112200     OPEN OUTPUT AKC4CRPT
+112210     PERFORM 1010-MODUS-ERMITTELN THRU 1010-MODUS-ERMITTELN-EXIT
+112220     IF SIMULATION-JA
+112230     THEN
+112240       MOVE C4CI-SIMULATIONSHINWEIS TO C4CI-RPT-ZEILE
+112250       WRITE C4CI-RPT-ZEILE
+112260     END-IF
+112300     MOVE C4CI-KOPFZEILE          TO C4CI-RPT-ZEILE
+112400     WRITE C4CI-RPT-ZEILE
+112500     MOVE D-KAXIND-INDICES        TO KAXIND-INDICES
+112600     .
+112700 1000-INITIALISIERUNG-1002.
+112800 1000-INITIALISIERUNG-EXIT.
+112900     EXIT.
+112910/---------------------------------------------------------------*
+112920* Simulationsmodus aus AKC4CMOD ermitteln (Modus-Kennzeichen J/N;*
+112930* fehlt die Steuerdatei oder ist sie leer, gilt N = echter Lauf)*
+112940*---------------------------------------------------------------*
+112950 1010-MODUS-ERMITTELN SECTION.
+112960 1010-MODUS-ERMITTELN-1001.
+112970     MOVE "N"                     TO H-SIMULATION-KZ
+112980     OPEN INPUT AKC4CMOD
+112990     READ AKC4CMOD
+113000       AT END
+113010         SET MOD-N-VORHANDEN      TO TRUE
+113020       NOT AT END
+113030         SET MOD-VORHANDEN        TO TRUE
+113040         MOVE C4CI-MOD-KZ         TO H-SIMULATION-KZ
+113050     END-READ
+113060     CLOSE AKC4CMOD
+113070     .
+113080 1010-MODUS-ERMITTELN-1002.
+113090 1010-MODUS-ERMITTELN-EXIT.
+113100     EXIT.
+113000/---------------------------------------------------------------*
+113100* Verarbeitung: je CSV-Zeile eine Schliessung anlegen            *
+113200*---------------------------------------------------------------*
+113300 2000-VERARBEITUNG SECTION.
+113400 2000-VERARBEITUNG-1001.
+113500     PERFORM 2010-PARM-LESEN      THRU 2010-PARM-LESEN-EXIT
+113600     PERFORM UNTIL PARM-N-VORHANDEN
+113700       PERFORM 2100-ZEILE-VERARB  THRU 2100-ZEILE-VERARB-EXIT
+113800       PERFORM 2010-PARM-LESEN    THRU 2010-PARM-LESEN-EXIT
+113900     END-PERFORM
+114000     MOVE H-ZAEHLER-VERARBEITET   TO C4CI-S-VERARBEITET
+114100     MOVE H-ZAEHLER-OK            TO C4CI-S-OK
+114200     MOVE H-ZAEHLER-ABGEWIESEN    TO C4CI-S-ABGEWIESEN
+114210     IF SIMULATION-JA
+114220     THEN
+114230       MOVE "(SIMULATION) "      TO C4CI-S-MODUSTEXT
+114240     ELSE
+114250       MOVE SPACE                TO C4CI-S-MODUSTEXT
+114260     END-IF
+114300     MOVE C4CI-SAMMELZEILE        TO C4CI-RPT-ZEILE
+114400     WRITE C4CI-RPT-ZEILE
+114500     .
+114600 2000-VERARBEITUNG-1002.
+114700 2000-VERARBEITUNG-EXIT.
+114800     EXIT.
+114900/---------------------------------------------------------------*
+115000* Eine CSV-Zeile aus AKC4CPRM lesen                              *
+115100*---------------------------------------------------------------*
+115200 2010-PARM-LESEN SECTION.
+115300 2010-PARM-LESEN-1001.
+115400     READ AKC4CPRM
+115500       AT END
+115600         SET PARM-N-VORHANDEN     TO TRUE
+115700       NOT AT END
+115800         SET PARM-VORHANDEN       TO TRUE
+115900     END-READ
+116000     .
+116100 2010-PARM-LESEN-1002.
+116200 2010-PARM-LESEN-EXIT.
+116300     EXIT.
+116400/---------------------------------------------------------------*
+116500* Eine Abstimmposition ueber AKA5OF/AKAADI schliessen und das    *
+116600* Ergebnis protokollieren                                       *
+116700*---------------------------------------------------------------*
+116800 2100-ZEILE-VERARB SECTION.
+116900 2100-ZEILE-VERARB-1001.
+117000     ADD C-1                      TO H-ZAEHLER-VERARBEITET
+117100     MOVE C4CI-P-ABSTIMMKREIS     TO C4CI-D-ABSTIMMKREIS
+117200     MOVE C4CI-P-HERKUNFT         TO C4CI-D-HERKUNFT
+117300     MOVE C4CI-P-KONTO-ID         TO C4CI-D-KONTO-ID
+117400     MOVE C4CI-P-AUSZUGSDATUM     TO C4CI-D-AUSZUGSDATUM
+117500     MOVE C4CI-P-AUSZUGSNUMMER    TO C4CI-D-AUSZUGSNUMMER
+117600     MOVE C4CI-P-AUSZUG-FNR       TO C4CI-D-AUSZUG-FNR
+117700     MOVE C4CI-P-LFD-NR-APO       TO C4CI-D-LFD-NR-APO
+117800     PERFORM 2110-UPDC-ERMITTELN  THRU 2110-UPDC-ERMITTELN-EXIT
+117810     IF GSOVER-GEWICHT            < C-GEW-FEHLER
+117820        AND NOT SIMULATION-JA
+117900     THEN
+118100       PERFORM 2120-SCHLIESSEN    THRU 2120-SCHLIESSEN-EXIT
+118200     END-IF
+118300     IF GSOVER-GEWICHT            < C-GEW-FEHLER
+118400     THEN
+118500       ADD C-1                    TO H-ZAEHLER-OK
+118510       IF SIMULATION-JA
+118520       THEN
+118530         MOVE "SIMULIERT"         TO C4CI-D-ERGEBNIS
+118540       ELSE
+118550         MOVE "OK"                TO C4CI-D-ERGEBNIS
+118560       END-IF
+118700       MOVE SPACE                 TO C4CI-D-MELDUNGSTEXT
+118800     ELSE
+118900       ADD C-1                    TO H-ZAEHLER-ABGEWIESEN
+119000       MOVE "ABGEWIESEN"          TO C4CI-D-ERGEBNIS
+119100       MOVE GSOVER-TEXTE (1:70)   TO C4CI-D-MELDUNGSTEXT
+119300     END-IF
+119400     MOVE C4CI-DETAIL             TO C4CI-RPT-ZEILE
+119500     WRITE C4CI-RPT-ZEILE
+119600     .
+119700 2100-ZEILE-VERARB-1002.
+119800 2100-ZEILE-VERARB-EXIT.
+119900     EXIT.
+120000/---------------------------------------------------------------*
+120100* Aktuellen Stand der Abstimmposition und den dafuer gueltigen   *
+120200* Aenderungs-Zeitstempel (UPDC) ueber AKA5OF ermitteln           *
+120300*---------------------------------------------------------------*
+120400 2110-UPDC-ERMITTELN SECTION.
+120500 2110-UPDC-ERMITTELN-1001.
+120600     MOVE C-01-STD-APO-L-DET-AUSK TO KAI5OF1-FUNKTION
+120700     MOVE C4CI-P-ABSTIMMKREIS     TO KAI5OF1-ABSTIMMKREIS-NR
+120800     MOVE C4CI-P-HERKUNFT         TO KAI5OF1-HERKUNFT
+120900     MOVE C4CI-P-KONTO-ID         TO KAI5OF1-KONTO-ID-ABSTIMM
+121000     MOVE C4CI-P-AUSZUGSDATUM     TO KAI5OF1-AUSZUGSDATUM
+121100     MOVE C4CI-P-AUSZUGSNUMMER    TO KAI5OF1-AUSZUGSNUMMER
+121200     MOVE C4CI-P-AUSZUG-FNR       TO KAI5OF1-AUSZUG-FNR
+121300     MOVE C4CI-P-LFD-NR-APO       TO KAI5OF1-LFD-NR-APO
+121400     CALL "AKA5OF" USING
+121500          C-01-STD-APO-L-DET-AUSK
+121600          C-KONFIG-ID-KA
+121700          C-AKAC4CI
+121800          GSOVER-VERSTAENDIGUNGSBEREICH
+121900          KAI5OF1-EINGABEBEREICH
+122000          KAO5OF1-AUSGABEBEREICH
+122100          DUMMY
+122200          KAXIND-INDICES
+122300     END-CALL
+122400     .
+122500 2110-UPDC-ERMITTELN-1002.
+122600 2110-UPDC-ERMITTELN-EXIT.
+122700     EXIT.
+122800/---------------------------------------------------------------*
+122900* Manuelle Schliessung ueber AKAADI anlegen                      *
+123000*---------------------------------------------------------------*
+123100 2120-SCHLIESSEN SECTION.
+123200 2120-SCHLIESSEN-1001.
+123300     MOVE C-01-STD-ABS-DIA        TO KAIADI1-FUNKTION
+123400     MOVE C-1                     TO KAIADI1-IND-LETZT
+123500     MOVE C4CI-P-BEMERKUNG        TO KAIADI1-BEMERKUNG
+123600     MOVE C4CI-P-ABSTIMMKREIS     TO KAIADI1-ABSTIMMKREIS-NR (1)
+123700     MOVE C4CI-P-HERKUNFT         TO KAIADI1-HERKUNFT (1)
+123800     MOVE C4CI-P-KONTO-ID         TO KAIADI1-KONTO-ID-ABSTIMM (1)
+123900     MOVE C4CI-P-AUSZUGSDATUM     TO KAIADI1-AUSZUGSDATUM (1)
+124000     MOVE C4CI-P-AUSZUGSNUMMER    TO KAIADI1-AUSZUGSNUMMER (1)
+124100     MOVE C4CI-P-AUSZUG-FNR       TO KAIADI1-AUSZUG-FNR (1)
+124200     MOVE C4CI-P-LFD-NR-APO       TO KAIADI1-LFD-NR-APO (1)
+124300     MOVE KAO5OF1-APO-TIMESTAMP-BKAAPO
+124400                                  TO KAIADI1-UPDC (1)
+124500     CALL "CGSAUF" USING
+124600          C-AUF-AUFRUF-AL
+124700          C-KONFIG-ID-KA
+124800          C-OBJEKT-AKAADI
+124900          GSOVER-VERSTAENDIGUNGSBEREICH
+125000          KAIADI1-EINGABEBEREICH
+125100          DUMMY
+125200          DUMMY
+125300          D-KAXIND-INDICES
+125400     END-CALL
+125500     .
+125600 2120-SCHLIESSEN-1002.
+125700 2120-SCHLIESSEN-EXIT.
+125800     EXIT.
+125900/---------------------------------------------------------------*
+126000* Programmende                                                  *
+126100*---------------------------------------------------------------*
+126200 9999-EXIT SECTION.
+126300 9999-EXIT-1001.
+126400     CLOSE AKC4CPRM
+126500     CLOSE AKC4CRPT
+126600     .
+126700 9999-EXIT-1002.
+126800 9999-EXIT-EXIT.
+126900     EXIT.
