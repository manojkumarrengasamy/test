@@ -0,0 +1,486 @@
+000010* ELEMENTKOPF-COBOL-SOURCE ********************************%*
+000100*@CR                                                              CCC
+000150* COPYRIGHT (C) 2018                                              CCC
+000151* Fidelity National Information Services, Inc. and/or its         CCC
+000152* subsidiaries - All Rights Reserved worldwide.                   CCC
+000153* This document is protected under the trade secret and           CCC
+000154* copyright laws as the property of Fidelity National             CCC
+000155* Information Services, Inc. and/or its subsidiaries.             CCC
+000156* Copying, reproduction or distribution should be limited         CCC
+000157* and only to employees with a ( need to know )                   CCC
+000158* to do their job. Any disclosure of this document                CCC
+000159* to third parties is strictly prohibited.                        CCC
+000160*@CR
+000160*
+000160* ELEMENTIDENTIFIKATION :
+000160* -----------------------
+000160*
+000160*@a_element_info
+000160*@Titel         : Naechtliche Alterseskalation offener APOs
+000160*@Elementname   : akaesk.cob
+000160*@Elementtyp    : cob
+000160*@Version       : k151-00001
+000160*@Produkt       : ak
+000160*@Liefertiefe   : nur_lesen
+000160*@Kategorie     : sao
+000160*@BatchDialog   : batch
+000160*@Pruefe_aekz   : j
+000160*@e_element_info
+000160*
+001000*@Title        : Naechtliche Alterseskalation offener APOs   *
+001100* Verfasser    : Klaus Lehmann                              *
+001200* Erstelldatum : 14.08.2023                                 *
+001400*                                                           *
+001500*@A-ELEMENTBESCHREIBUNG                                     *
+001600* Modul-Beschreibung:                                       *
+001700* ------------------                                        *
+001800* Batchprogramm, das im Anschluss an den naechtlichen        *
+001900* AKAEIN/SKARE2-Lauf alle offenen Ausgleichsposten           *
+002000* (Status = C-STATUS-OFFEN) je Abstimmkreis durchsucht       *
+002100* (Zeilenscan KA000AKRS ueber CKA0AKRS und Abfrage von        *
+002200* AKA5OF, Funktion 01-STD-APO-LIST-SUCHE, genau wie in        *
+002300* AKAAGR). Ist ein Posten aelter als der in ESKPARM           *
+002400* konfigurierte Schwellenwert (Tage seit KAO5OF2-APO-VALUTA), *
+002500* wird der zustaendige Fachbereich ueber dieselbe             *
+002600* KA00AKFB-Kaskade ermittelt, die auch AKAEIN in              *
+002700* AK-DATEN-ERMITTELN verwendet (AK-Typ/Zusatztext-Schluessel/ *
+002800* Primanota), das Eskalations-Kennzeichen des Fachbereichs    *
+002900* in KA000AKFB (KAO0AKF-ESKALATION-AKTIV) gesetzt und ein     *
+003000* Folgeauftrags-Satz in die Warteschlangen-Datei ESKALAUS     *
+003100* geschrieben. Ein eigenes Vorgangs-/Ticketsystem existiert   *
+003200* in dieser Umgebung nicht; ESKALAUS wird - analog zu         *
+003300* NOTIFAUS in AKANOTI - von einem nachgelagerten Job          *
+003400* gelesen, der die eigentlichen Folgeauftraege anlegt.        *
+003500*@E-ELEMENTBESCHREIBUNG                                     *
+003600*                                                           *
+003700*@A-COBOL-COPY                                              *
+003800* Benoetigte COBOL-Copies:                                  *
+003900* DCTGRCGE   : RETURNCODE GEWICHTE                          *
+004000* CGSOVER    : VERSTAENDIGUNGSBEREICH                       *
+004100* CKAI5OF2   : EINGABEBEREICH AKA5OF                        *
+004200* CKAI5OF3   : EINGABEBEREICH AKA5OF                        *
+004300* CKAO5OF2   : AUSGABEBEREICH AKA5OF                        *
+004400* DKAXIND    : INDICES AKA5OF                               *
+004500* CKAXIND    : INDICES AKA5OF                               *
+004600* CKA0AKRS   : ZEILENWEISER EINGABE-/AUSGABEBEREICH KA000AKRS *
+004700* CKAI0AKF   : EINGABEBEREICH PRIMAERKEY ZU TAB. KA000AKFB   *
+004800* CKAO0AKF   : AUSGABEBEREICH ZU TAB. KA000AKFB              *
+004850* CGSTTAB    : TRANSIENTER BEREICH ZUGRIFF PARAMETERTABELLEN *
+004900*@E-COBOL-COPY                                              *
+005000*                                                           *
+090000* AENDERUNGSPROTOKOLL:                                      *
+090050* --------------------                                      *
+090051* D01 R54949                                                *     D01
+090052*     Neuanlage - naechtliche Alterseskalation offener APOs *     D01
+090053*     je Abstimmkreis (Fachbereichs-Eskalationskennzeichen   *     D01
+090054*     und Folgeauftrags-Warteschlange ESKALAUS).             *     D01
+090055*     Datum: 14.08.2023                          NKZ: KLM   *     D01
+090056*                                                           *     D01
+090057* D02 R52953                                                *     D02
+090058*     Alterschwellenpruefung auf Geschaeftstage statt        *     D02
+090059*     Kalendertage umgestellt (CALL AKAFTG, gemeinsamer      *     D02
+090060*     Feiertagskalender KA000AKFT).                          *     D02
+090061*     Datum: 18.02.2024                          NKZ: FNK   *     D02
+090062*                                                           *     D02
+090063* D03 R54949                                                *     D03
+090064*     Mainline lief nach der Verarbeitung ohne STOP RUN in   *     D03
+090065*     die naechste Programmsektion durch. STOP RUN ergaenzt. *     D03
+090066*     Datum: 10.04.2024                          NKZ: KAL   *     D03
+090067*                                                           *     D03
+100000* ENDE ELEMENTKOPF ******************************************
+100100/
+100200 IDENTIFICATION DIVISION.
+100300 PROGRAM-ID. AKAESK.
+100400 ENVIRONMENT DIVISION.
+100500 CONFIGURATION SECTION.
+100600 SPECIAL-NAMES.
+100700     DECIMAL-POINT                IS COMMA.
+100800 INPUT-OUTPUT SECTION.
+100900 FILE-CONTROL.
+101000     SELECT ESKPARM               ASSIGN TO "ESKPARM"
+101100                                  ORGANIZATION IS LINE SEQUENTIAL.
+101200     SELECT ESKALAUS              ASSIGN TO "ESKALAUS"
+101300                                  ORGANIZATION IS LINE SEQUENTIAL.
+101400 DATA DIVISION.
+101500 FILE SECTION.
+101600 FD  ESKPARM
+101700     RECORDING MODE IS F.
+101800 01  ESK-PARM-SATZ.
+101900     05 ESK-P-SCHWELLE-TAGE       PIC 9(003).
+102000 FD  ESKALAUS
+102100     RECORDING MODE IS F.
+102200 01  ESK-DRUCKZEILE               PIC X(150).
+102300*---------------------------------------------------------------*
+102400* WORKING-STORAGE-Section                                       *
+102500*---------------------------------------------------------------*
+102600 WORKING-STORAGE SECTION.
+102700 01  VERS-INF.
+102800     05  FILLER PIC X(13) VALUE "ELEM=akaesk  ".
+102900     05  FILLER PIC X(15) VALUE "VERS=k151-00001".
+103000/---------------------------------------------------------------*
+103100* Konstanten                                                    *
+103200*---------------------------------------------------------------*
+103300 01  GS-KONSTANTEN.
+103400     20 C-KONFIG-ID-KA            PIC X(002) VALUE "KA".
+103500     20 C-AKAESK                  PIC X(006) VALUE "AKAESK".
+103600     20 C-OBJEKT-TAB-KA03AKRS     PIC X(009) VALUE "KA03AKRS".
+103700     20 C-OBJEKT-TAB-KA00AKFB     PIC X(009) VALUE "KA00AKFB".
+103800     20 C-TAB-LESEN-ZEILE         PIC X(040) VALUE "LESEN-ZEILE".
+103900     20 C-TAB-LESEN-EQUAL         PIC X(040) VALUE "LESEN-EQUAL".
+104000     20 C-TAB-SCHREIBEN-EQUAL     PIC X(040)
+104100                                  VALUE "SCHREIBEN-EQUAL".
+104200     20 C-01-STD-APO-LIST-SUCHE   PIC X(040)
+104300                                  VALUE "01-STD-APO-LIST-SUCHE".
+104400     20 C-1                       PIC 9(004) COMP-5 VALUE 1.
+104500     20 C-SCHWELLE-STANDARD       PIC 9(003) VALUE 90.
+104510     20 C-OBJEKT-KA-FTG           PIC X(020) VALUE "AKAFTG".
+104520     20 C-01-STD-ANZ-GESCHAEFTSTAGE
+104530                                  PIC X(040) VALUE
+104540                                  "01-STD-ANZ-GESCHAEFTSTAGE".
+104550     20 C-J                       PIC X(001) VALUE "J".
+104600 01  C-STATI.
+104700     05 C-STATUS-OFFEN            PIC 9(001) VALUE 2.
+104750/---------------------------------------------------------------*
+104760* Formatzeile Warteschlangendatei ESKALAUS                      *
+104770*---------------------------------------------------------------*
+104780 01  ESK-DETAIL.
+104790     05 ESK-D-LAUFDATUM           PIC 9(008).
+104800     05 FILLER                    PIC X(001) VALUE SPACE.
+104810     05 ESK-D-AK-NUMMER           PIC 9(005).
+104820     05 FILLER                    PIC X(001) VALUE SPACE.
+104830     05 ESK-D-HERKUNFT            PIC X(004).
+104840     05 FILLER                    PIC X(001) VALUE SPACE.
+104850     05 ESK-D-KONTO-ID            PIC X(020).
+104860     05 FILLER                    PIC X(001) VALUE SPACE.
+104870     05 ESK-D-VALUTA              PIC 9(008).
+104880     05 FILLER                    PIC X(001) VALUE SPACE.
+104890     05 ESK-D-ALTER-TAGE          PIC 9(007).
+104900     05 FILLER                    PIC X(001) VALUE SPACE.
+104910     05 ESK-D-FACHBEREICH         PIC X(004).
+104920     05 FILLER                    PIC X(079).
+104930/---------------------------------------------------------------*
+104940* Meldungsgewichte                                              *
+105000*---------------------------------------------------------------*
+105100  COPY DCTGRCGE.
+105200/---------------------------------------------------------------*
+105300* Verstaendigungsbereich, Indices, Auftragsschnittstelle AKA5OF *
+105400*---------------------------------------------------------------*
+105500  COPY CGSOVER.
+105600  COPY DKAXIND.
+105650  COPY CKAXIND.
+105700  COPY CKAI5OF2.
+105800  COPY CKAI5OF3.
+105900  COPY CKAO5OF2.
+106000/---------------------------------------------------------------*
+106100* Zeilenweiser Zugriff auf KA000AKRS (alle Abstimmkreise)       *
+106200*---------------------------------------------------------------*
+106300  COPY CKA0AKRS.
+106400/---------------------------------------------------------------*
+106500* Zugriff auf Tabelle KA000AKFB (Fachbereichs-Zuordnung)        *
+106600*---------------------------------------------------------------*
+106700  COPY CKAI0AKF.
+106800  COPY CKAO0AKF.
+106850  COPY CGSTTAB.
+106860/---------------------------------------------------------------*
+106870* Eingabe-/Ausgabebereich AKAFTG (Geschaeftstage-Ermittlung)     *
+106880*---------------------------------------------------------------*
+106890  COPY CKAIFTG1.
+106895  COPY CKAOFTG1.
+106900/---------------------------------------------------------------*
+107000* Hilfsvariable                                                 *
+107100*---------------------------------------------------------------*
+107200 01  H-LFD-ZEILE                  PIC 9(009) COMP-3.
+107300 01  H-NAECHSTE-ZEILE             PIC 9(009) COMP-3.
+107400 01  H-AK-GEFUNDEN                PIC X(001).
+107500     88 AKRS-GEFUNDEN             VALUE "J".
+107600     88 AKRS-N-GEFUNDEN           VALUE "N".
+107700 01  H-LAUFDATUM                  PIC 9(008).
+107800 01  H-LAUFDATUM-J                PIC 9(007).
+107900 01  H-AGE-TAGE                   PIC S9(007) COMP-3.
+108000 01  H-SCHWELLE-TAGE              PIC 9(003).
+108100 01  H-AK-FACHBER                 PIC X(004).
+108200 01  DUMMY                        PIC X(001).
+108300 01  H-INDEX                      PIC 9(003) COMP-3.
+108400 01  H-ZAEHLER                    PIC 9(003) COMP-3.
+108500/---------------------------------------------------------------*
+108600* Programmschalter                                              *
+108700*---------------------------------------------------------------*
+108800 01  H-PARM-N-VORHANDEN           PIC X(001).
+108900     88 PARM-VORHANDEN            VALUE "J".
+109000     88 PARM-N-VORHANDEN          VALUE "N".
+109100/****************************************************************
+109200 PROCEDURE DIVISION.
+109300*****************************************************************
+109400 0000-MAINLINE SECTION.
+109500 0000-MAINLINE-1001.
+109600     PERFORM 1000-INITIALISIERUNG THRU 1000-INITIALISIERUNG-EXIT
+109700     PERFORM 2000-VERARBEITUNG    THRU 2000-VERARBEITUNG-EXIT
+109800     PERFORM 9999-EXIT            THRU 9999-EXIT-EXIT
+109850     STOP RUN                                                     D03
+109900     .
+110000 0000-MAINLINE-1002.
+110100     EXIT.
+110200/---------------------------------------------------------------*
+110300* Initialisierung                                                *
+110400*---------------------------------------------------------------*
+110500 1000-INITIALISIERUNG SECTION.
+110600 1000-INITIALISIERUNG-1001.
+110700     OPEN INPUT  ESKPARM
+110800     READ ESKPARM
+110900       AT END
+111000         SET PARM-N-VORHANDEN     TO TRUE
+111100       NOT AT END
+111200         SET PARM-VORHANDEN       TO TRUE
+111300     END-READ
+111400     CLOSE ESKPARM
+111500     IF PARM-VORHANDEN
+111600        AND ESK-P-SCHWELLE-TAGE   NUMERIC
+111700        AND ESK-P-SCHWELLE-TAGE   > ZERO
+111800     THEN
+111900       MOVE ESK-P-SCHWELLE-TAGE   TO H-SCHWELLE-TAGE
+112000     ELSE
+112100       MOVE C-SCHWELLE-STANDARD   TO H-SCHWELLE-TAGE
+112200     END-IF
+112300     OPEN OUTPUT ESKALAUS
+112400     ACCEPT H-LAUFDATUM           FROM DATE YYYYMMDD
+112500     MOVE D-KAXIND-INDICES        TO KAXIND-INDICES
+112600     .
+112700 1000-INITIALISIERUNG-1002.
+112800 1000-INITIALISIERUNG-EXIT.
+112900     EXIT.
+113000/---------------------------------------------------------------*
+113100* Verarbeitung: alle Abstimmkreise durchlaufen                  *
+113200*---------------------------------------------------------------*
+113300 2000-VERARBEITUNG SECTION.
+113400 2000-VERARBEITUNG-1001.
+113500     PERFORM 2100-LESEN-AKRS      THRU 2100-LESEN-AKRS-EXIT
+113600     PERFORM UNTIL AKRS-N-GEFUNDEN
+113700       PERFORM 2200-AK-VERARBEITEN THRU 2200-AK-VERARBEITEN-EXIT
+113800       PERFORM 2100-LESEN-AKRS-NEXT
+113900                                  THRU 2100-LESEN-AKRS-NEXT-EXIT
+114000     END-PERFORM
+114100     .
+114200 2000-VERARBEITUNG-1002.
+114300 2000-VERARBEITUNG-EXIT.
+114400     EXIT.
+114500/---------------------------------------------------------------*
+114600* 1. Zeile aus KA000AKRS lesen                                  *
+114700*---------------------------------------------------------------*
+114800 2100-LESEN-AKRS SECTION.
+114900 2100-LESEN-AKRS-1001.
+115000     MOVE C-1                     TO H-LFD-ZEILE
+115100     PERFORM 2110-LESEN-AKRS-ZEILE THRU 2110-LESEN-AKRS-ZEILE-EXIT
+115200     .
+115300 2100-LESEN-AKRS-1002.
+115400 2100-LESEN-AKRS-EXIT.
+115500     EXIT.
+115600/---------------------------------------------------------------*
+115700* Naechste Zeile aus KA000AKRS lesen                            *
+115800*---------------------------------------------------------------*
+115900 2100-LESEN-AKRS-NEXT SECTION.
+116000 2100-LESEN-AKRS-NEXT-1001.
+116100     MOVE H-NAECHSTE-ZEILE        TO H-LFD-ZEILE
+116200     PERFORM 2110-LESEN-AKRS-ZEILE THRU 2110-LESEN-AKRS-ZEILE-EXIT
+116300     .
+116400 2100-LESEN-AKRS-NEXT-1002.
+116500 2100-LESEN-AKRS-NEXT-EXIT.
+116600     EXIT.
+116700/---------------------------------------------------------------*
+116800* Gemeinsame Zeilenzugriffslogik KA000AKRS                      *
+116900*---------------------------------------------------------------*
+117000 2110-LESEN-AKRS-ZEILE SECTION.
+117100 2110-LESEN-AKRS-ZEILE-1001.
+117200     MOVE H-LFD-ZEILE             TO KA0AKRS-ZEILENNUMMER
+117300     CALL "CGSTAB" USING
+117400          C-TAB-LESEN-ZEILE
+117500          C-KONFIG-ID-KA
+117600          C-OBJEKT-TAB-KA03AKRS
+117700          GSOVER-VERSTAENDIGUNGSBEREICH
+117800          KA0AKRS-EINGABEBEREICH
+117900          KA0AKRS-AUSGABEBEREICH
+118000          DUMMY
+118100     END-CALL
+118200     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+118300     THEN
+118400       SET AKRS-GEFUNDEN          TO TRUE
+118500       ADD C-1 TO H-LFD-ZEILE     GIVING H-NAECHSTE-ZEILE
+118600         ON SIZE ERROR CONTINUE
+118700       END-ADD
+118800     ELSE
+118900       SET AKRS-N-GEFUNDEN        TO TRUE
+119000     END-IF
+119100     .
+119200 2110-LESEN-AKRS-ZEILE-1002.
+119300 2110-LESEN-AKRS-ZEILE-EXIT.
+119400     EXIT.
+119500/---------------------------------------------------------------*
+119600* Offene Posten eines Abstimmkreises abfragen und pruefen       *
+119700*---------------------------------------------------------------*
+119800 2200-AK-VERARBEITEN SECTION.
+119900 2200-AK-VERARBEITEN-1001.
+120000     MOVE HIGH-VALUE              TO KAI5OF2-EINGABEBEREICH
+120100     MOVE HIGH-VALUE              TO KAI5OF3-EINGABEBEREICH
+120200     MOVE KA0AKRS-AK-NUMMER       TO KAI5OF3-ABSTIMMKREIS-NR
+120300     MOVE C-STATUS-OFFEN          TO KAI5OF3-STATUS
+120400     CALL "AKA5OF" USING
+120500          C-01-STD-APO-LIST-SUCHE
+120600          C-KONFIG-ID-KA
+120700          C-AKAESK
+120800          GSOVER-VERSTAENDIGUNGSBEREICH
+120900          KAI5OF2-EINGABEBEREICH
+121000          KAO5OF2-AUSGABEBEREICH
+121100          DUMMY
+121200          KAXIND-INDICES
+121300     END-CALL
+121400     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+121500        AND KAO5OF2-IND-LETZT      NOT = ZERO
+121600     THEN
+121700       MOVE 1                     TO H-INDEX
+121800       MOVE KAO5OF2-IND-LETZT      TO H-ZAEHLER
+121900       PERFORM 2210-POSTEN-PRUEFEN
+122000                                  THRU 2210-POSTEN-PRUEFEN-EXIT
+122100                                  VARYING H-INDEX FROM 1 BY 1
+122200                                  UNTIL H-INDEX > H-ZAEHLER
+122300     END-IF
+122400     .
+122500 2200-AK-VERARBEITEN-1002.
+122600 2200-AK-VERARBEITEN-EXIT.
+122700     EXIT.
+122800/---------------------------------------------------------------*
+122900* Alter eines Postens gegen den Schwellenwert pruefen           *
+123000*---------------------------------------------------------------*
+123100 2210-POSTEN-PRUEFEN SECTION.
+123200 2210-POSTEN-PRUEFEN-1001.
+123310     MOVE KAO5OF2-APO-VALUTA (H-INDEX)
+123320                                  TO KAIFTG1-DATUM-VON
+123330     MOVE H-LAUFDATUM             TO KAIFTG1-DATUM-BIS
+123340     CALL "AKAFTG"
+123350     USING C-01-STD-ANZ-GESCHAEFTSTAGE
+123352           C-KONFIG-ID-KA
+123354           C-OBJEKT-KA-FTG
+123356           GSOVER-VERSTAENDIGUNGSBEREICH
+123358           KAIFTG1-EINGABEBEREICH
+123359           KAOFTG1-AUSGABEBEREICH
+123400     END-CALL
+123500     MOVE KAOFTG1-ANZ-GESCHAEFTSTAGE
+123510                                  TO H-AGE-TAGE
+123700     IF H-AGE-TAGE                < ZERO
+123800     THEN
+123900       MOVE ZERO                  TO H-AGE-TAGE
+124000     END-IF
+124100     IF H-AGE-TAGE                > H-SCHWELLE-TAGE
+124200     THEN
+124300       PERFORM 2300-FACHBER-ERMITTELN
+124400                                  THRU 2300-FACHBER-ERMITTELN-EXIT
+124500       PERFORM 2400-ESKALIEREN    THRU 2400-ESKALIEREN-EXIT
+124600     END-IF
+124700     .
+124800 2210-POSTEN-PRUEFEN-1002.
+124900 2210-POSTEN-PRUEFEN-EXIT.
+125000     EXIT.
+125100/---------------------------------------------------------------*
+125200* Fachbereich zum Posten ermitteln - dieselbe Kaskade           *
+125300* (Zusatztext-Schluessel / Primanota / AK-Typ) wie AKAEIN in    *
+125400* AK-DATEN-ERMITTELN                                            *
+125500*---------------------------------------------------------------*
+125600 2300-FACHBER-ERMITTELN SECTION.
+125700 2300-FACHBER-ERMITTELN-1001.
+125800     MOVE SPACE                   TO H-AK-FACHBER
+125900     MOVE KA0AKRS-AK-TYP          TO KAI0AKF-AK-TYP
+126000     MOVE KAO5OF2-APO-ZUSATZ-TXT-SL (H-INDEX)
+126100                                  TO KAI0AKF-ZUSATZ-TEXT-SL
+126200     MOVE ZERO                    TO KAI0AKF-PRIMANOTA
+126300     PERFORM 2310-AUFRUF-KA00AKFB THRU 2310-AUFRUF-KA00AKFB-EXIT
+126400     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+126500     THEN
+126600       MOVE KAO0AKF-FACHBEREICH   TO H-AK-FACHBER
+126700     ELSE
+126800       MOVE KA0AKRS-AK-TYP        TO KAI0AKF-AK-TYP
+126900       MOVE ZERO                  TO KAI0AKF-ZUSATZ-TEXT-SL
+127000       MOVE KAO5OF2-APO-PRIMANOTA (H-INDEX)
+127100                                  TO KAI0AKF-PRIMANOTA
+127200       PERFORM 2310-AUFRUF-KA00AKFB
+127300                                  THRU 2310-AUFRUF-KA00AKFB-EXIT
+127400       IF GSOVER-GEWICHT          = C-GEW-NICHT-GESETZT
+127500       THEN
+127600         MOVE KAO0AKF-FACHBEREICH TO H-AK-FACHBER
+127700       ELSE
+127800         MOVE KA0AKRS-AK-TYP      TO KAI0AKF-AK-TYP
+127900         MOVE ZERO                TO KAI0AKF-ZUSATZ-TEXT-SL
+128000         MOVE ZERO                TO KAI0AKF-PRIMANOTA
+128100         PERFORM 2310-AUFRUF-KA00AKFB
+128200                                  THRU 2310-AUFRUF-KA00AKFB-EXIT
+128300         IF GSOVER-GEWICHT        = C-GEW-NICHT-GESETZT
+128400         THEN
+128500           MOVE KAO0AKF-FACHBEREICH
+128600                                  TO H-AK-FACHBER
+128700         END-IF
+128800       END-IF
+128900     END-IF
+129000     .
+129100 2300-FACHBER-ERMITTELN-1002.
+129200 2300-FACHBER-ERMITTELN-EXIT.
+129300     EXIT.
+129400/---------------------------------------------------------------*
+129500* TABEX Tabelle KA00AKFB lesen                                  *
+129600*---------------------------------------------------------------*
+129700 2310-AUFRUF-KA00AKFB SECTION.
+129800 2310-AUFRUF-KA00AKFB-1001.
+129900     CALL "CGSTAB"
+130000     USING C-TAB-LESEN-EQUAL
+130100           C-KONFIG-ID-KA
+130200           C-OBJEKT-TAB-KA00AKFB
+130300           GSOVER-VERSTAENDIGUNGSBEREICH
+130400           KAI0AKF-EINGABEBEREICH
+130500           KAO0AKF-AUSGABEBEREICH
+130600           GSTTAB-EIN-AUSGABEBEREICH
+130700     END-CALL
+130800     .
+130900 2310-AUFRUF-KA00AKFB-1002.
+131000 2310-AUFRUF-KA00AKFB-EXIT.
+131100     EXIT.
+131200/---------------------------------------------------------------*
+131300* Eskalations-Kennzeichen des Fachbereichs setzen und           *
+131400* Folgeauftrags-Satz in die Warteschlange schreiben             *
+131500*---------------------------------------------------------------*
+131600 2400-ESKALIEREN SECTION.
+131700 2400-ESKALIEREN-1001.
+131800     IF H-AK-FACHBER              NOT = SPACE
+131900     THEN
+132000       MOVE C-J                 TO KAO0AKF-ESKALATION-AKTIV
+132200       CALL "CGSTAB"
+132300       USING C-TAB-SCHREIBEN-EQUAL
+132400             C-KONFIG-ID-KA
+132500             C-OBJEKT-TAB-KA00AKFB
+132600             GSOVER-VERSTAENDIGUNGSBEREICH
+132700             KAI0AKF-EINGABEBEREICH
+132800             KAO0AKF-AUSGABEBEREICH
+132900             GSTTAB-EIN-AUSGABEBEREICH
+133000       END-CALL
+133100     END-IF
+133200     MOVE KA0AKRS-AK-NUMMER       TO ESK-D-AK-NUMMER
+133300     MOVE KAO5OF2-APO-HERKUNFT (H-INDEX)
+133400                                  TO ESK-D-HERKUNFT
+133500     MOVE KAO5OF2-APO-KONTO-ID-ABSTIMM (H-INDEX)
+133600                                  TO ESK-D-KONTO-ID
+133700     MOVE KAO5OF2-APO-VALUTA (H-INDEX)
+133800                                  TO ESK-D-VALUTA
+133900     MOVE H-AGE-TAGE              TO ESK-D-ALTER-TAGE
+134000     MOVE H-AK-FACHBER            TO ESK-D-FACHBEREICH
+134100     MOVE H-LAUFDATUM             TO ESK-D-LAUFDATUM
+134200     MOVE ESK-DETAIL              TO ESK-DRUCKZEILE
+134300     WRITE ESK-DRUCKZEILE
+134400     .
+134500 2400-ESKALIEREN-1002.
+134600 2400-ESKALIEREN-EXIT.
+134700     EXIT.
+134800/---------------------------------------------------------------*
+134900* Programmende                                                  *
+135000*---------------------------------------------------------------*
+135100 9999-EXIT SECTION.
+135200 9999-EXIT-1001.
+135300     CLOSE ESKALAUS
+135400     .
+135500 9999-EXIT-1002.
+135550 9999-EXIT-EXIT.
+135600     EXIT.
