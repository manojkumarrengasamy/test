@@ -0,0 +1,355 @@
+000010* ELEMENTKOPF-COBOL-SOURCE ********************************%*
+000100*@CR                                                              CCC
+000150* COPYRIGHT (C) 2018                                              CCC
+000151* Fidelity National Information Services, Inc. and/or its         CCC
+000152* subsidiaries - All Rights Reserved worldwide.                   CCC
+000153* This document is protected under the trade secret and           CCC
+000154* copyright laws as the property of Fidelity National             CCC
+000155* Information Services, Inc. and/or its subsidiaries.             CCC
+000156* Copying, reproduction or distribution should be limited         CCC
+000157* and only to employees with a ( need to know )                   CCC
+000158* to do their job. Any disclosure of this document                CCC
+000159* to third parties is strictly prohibited.                        CCC
+000160*@CR
+000160*
+000160* ELEMENTIDENTIFIKATION :
+000160* -----------------------
+000160*
+000160*@a_element_info
+000160*@Titel         : Fachbereichs-Lastverteilungsvorschlag
+000160*@Elementname   : akalbv.cob
+000160*@Elementtyp    : cob
+000160*@Version       : k151-00001
+000160*@Produkt       : ak
+000160*@Liefertiefe   : nur_lesen
+000160*@Kategorie     : sao
+000160*@BatchDialog   : batch
+000160*@Pruefe_aekz   : j
+000160*@e_element_info
+000160*
+001000*@Title        : Fachbereichs-Lastverteilungsvorschlag         *
+001100* Verfasser    : Daniel Kraus                               *
+001200* Erstelldatum : 08.03.2022                                 *
+001400*                                                           *
+001500*@A-ELEMENTBESCHREIBUNG                                     *
+001600* Modul-Beschreibung:                                       *
+001700* ------------------                                        *
+001800* Batchprogramm, das auf der von AKAKPI je Lauf erzeugten   *
+001900* Ausgabedatei KPIAUS (Fachbereichs-Kennzahlen: Anzahl       *
+002000* offener Posten, Durchschnittsalter in Tagen, Anzahl zur    *
+002100* Freigabe anstehender Schliessungen) aufsetzt. Es wird      *
+002200* zunaechst der Schnitt ueber alle Fachbereiche gebildet     *
+002300* (Anzahl offener Posten je Fachbereich), anschliessend wird *
+002400* je Fachbereich geprueft, ob dessen Postenzahl deutlich     *
+002500* ueber diesem Schnitt liegt. Fachbereiche ab dem Faktor     *
+002600* C-FAKTOR-BEOBACHTEN werden als "BEOBACHTEN", Fachbereiche  *
+002700* ab dem Faktor C-FAKTOR-ESKALATION als "ESKALATION"         *
+002800* gekennzeichnet; fuer beide wird zugleich die Anzahl        *
+002900* Posten ermittelt, die rechnerisch an den am geringsten     *
+003000* ausgelasteten Fachbereich abzugeben waeren, um den         *
+003100* Fachbereichs-Schnitt zu erreichen. Das Ergebnis - eine     *
+003200* Empfehlungszeile je Fachbereich - wird in die Ausgabedatei *
+003300* LBVAUS geschrieben und bildet die Grundlage fuer           *
+003400* Personalumverteilung bzw. Eskalation durch das Management. *
+003500*@E-ELEMENTBESCHREIBUNG                                     *
+003600*                                                           *
+003700*@A-COBOL-COPY                                              *
+003800* Benoetigte COBOL-Copies:                                  *
+003900* keine - Eingabe ist die von AKAKPI erzeugte Datei KPIAUS  *
+004000*@E-COBOL-COPY                                              *
+004100*                                                           *
+090000* AENDERUNGSPROTOKOLL:                                      *
+090050* --------------------                                      *
+090051* D01 R72713                                                *     D01
+090052*     Neuanlage - Lastverteilungsvorschlag auf Basis der     *     D01
+090053*     AKAKPI-Kennzahlendatei KPIAUS: Fachbereiche mit        *     D01
+090054*     deutlich ueberdurchschnittlicher Postenzahl werden      *     D01
+090055*     markiert (BEOBACHTEN/ESKALATION) und es wird eine       *     D01
+090056*     Verlagerungsempfehlung in Richtung des am geringsten    *     D01
+090057*     ausgelasteten Fachbereichs berechnet, Ausgabedatei      *     D01
+090058*     LBVAUS.                                                *     D01
+090059*     Datum: 08.03.2022                          NKZ: DNK   *     D01
+090060*                                                           *     D01
+090061* D02 R72713                                                *     D02
+090062*     Mainline lief nach der Verarbeitung ohne STOP RUN in   *     D02
+090063*     die naechste Programmsektion durch. STOP RUN ergaenzt. *     D02
+090064*     Datum: 16.08.2022                          NKZ: PTV   *     D02
+090065*                                                           *     D02
+100000* ENDE ELEMENTKOPF ******************************************
+100100/
+100200 IDENTIFICATION DIVISION.
+100300 PROGRAM-ID. AKALBV.
+100400 ENVIRONMENT DIVISION.
+100500 CONFIGURATION SECTION.
+100600 SPECIAL-NAMES.
+100700     DECIMAL-POINT                IS COMMA.
+100800 INPUT-OUTPUT SECTION.
+100900 FILE-CONTROL.
+101000     SELECT KPIAUS                ASSIGN TO "KPIAUS"
+101100                                  ORGANIZATION IS LINE SEQUENTIAL.
+101200     SELECT LBVAUS                ASSIGN TO "LBVAUS"
+101300                                  ORGANIZATION IS LINE SEQUENTIAL.
+101400 DATA DIVISION.
+101500 FILE SECTION.
+101900 FD  KPIAUS
+102000     RECORDING MODE IS F.
+102100 01  KPI-SATZ-IN                  PIC X(100).
+102200 FD  LBVAUS
+102300     RECORDING MODE IS F.
+102400 01  LBV-DRUCKZEILE               PIC X(100).
+102500*---------------------------------------------------------------*
+102600* WORKING-STORAGE-Section                                       *
+102700*---------------------------------------------------------------*
+102800 WORKING-STORAGE SECTION.
+102900 01  VERS-INF.
+103000     05  FILLER PIC X(13) VALUE "ELEM=akalbv  ".
+103100     05  FILLER PIC X(15) VALUE "VERS=k151-00001".
+103200/---------------------------------------------------------------*
+103300* Konstanten                                                    *
+103400*---------------------------------------------------------------*
+103500 01  GS-KONSTANTEN.
+103600     20 C-AKALBV                  PIC X(006) VALUE "AKALBV".
+103700     20 C-1                       PIC 9(003) COMP-3 VALUE 1.
+103800     20 C-MAX-FACHBEREICHE        PIC 9(003) VALUE 100.
+103900*    Faktoren auf den Fachbereichs-Schnitt der offenen Posten,
+104000*    ab denen ein Fachbereich als auffaellig gilt
+104100     20 C-FAKTOR-BEOBACHTEN       PIC 9(001)V9(001) VALUE 1,5.
+104200     20 C-FAKTOR-ESKALATION       PIC 9(001)V9(001) VALUE 2,0.
+104300     20 C-KZ-UNAUFFAELLIG         PIC X(010) VALUE "UNAUFFAEL.".
+104400     20 C-KZ-BEOBACHTEN           PIC X(010) VALUE "BEOBACHTEN".
+104500     20 C-KZ-ESKALATION           PIC X(010) VALUE "ESKALATION".
+104600/---------------------------------------------------------------*
+104700* Format Eingabesatz KPIAUS (wie KPI-DETAIL in AKAKPI)          *
+104800*---------------------------------------------------------------*
+104900 01  KPI-DETAIL-IN REDEFINES KPI-SATZ-IN.
+105000     05 KPI-I-LAUFDATUM           PIC 9(008).
+105100     05 FILLER                    PIC X(001).
+105200     05 KPI-I-FACHBEREICH         PIC X(008).
+105300     05 FILLER                    PIC X(001).
+105400     05 KPI-I-ANZ-OFFEN           PIC 9(007).
+105500     05 FILLER                    PIC X(001).
+105600     05 KPI-I-ALTER-DURCHSCHNITT  PIC 9(005).
+105700     05 FILLER                    PIC X(001).
+105800     05 KPI-I-ANZ-FREIZUGEBEN     PIC 9(007).
+105900     05 FILLER                    PIC X(061).
+106000/---------------------------------------------------------------*
+106100* Formatzeile Ausgabedatei LBVAUS                               *
+106200*---------------------------------------------------------------*
+106300 01  LBV-DETAIL.
+106400     05 LBV-D-LAUFDATUM           PIC 9(008).
+106500     05 FILLER                    PIC X(001) VALUE SPACE.
+106600     05 LBV-D-FACHBEREICH         PIC X(008).
+106700     05 FILLER                    PIC X(001) VALUE SPACE.
+106800     05 LBV-D-ANZ-OFFEN           PIC 9(007).
+106900     05 FILLER                    PIC X(001) VALUE SPACE.
+107000     05 LBV-D-SCHNITT-ANZ-OFFEN   PIC 9(007).
+107100     05 FILLER                    PIC X(001) VALUE SPACE.
+107200     05 LBV-D-KENNZEICHEN         PIC X(010).
+107300     05 FILLER                    PIC X(001) VALUE SPACE.
+107400     05 LBV-D-VERLAGERUNG-ANZ     PIC 9(007).
+107500     05 FILLER                    PIC X(001) VALUE SPACE.
+107600     05 LBV-D-ZIEL-FACHBEREICH    PIC X(008).
+107700     05 FILLER                    PIC X(042).
+107800/---------------------------------------------------------------*
+107900* Arbeitstabelle Fachbereichs-Kennzahlen (aus KPIAUS gelesen)   *
+108000*---------------------------------------------------------------*
+108100 01  LBV-TABELLE.
+108200     05  LBV-EINTRAG OCCURS 100.
+108300         10  LBV-T-FACHBEREICH        PIC X(008).
+108400         10  LBV-T-ANZ-OFFEN          PIC 9(007) COMP-3.
+108500/---------------------------------------------------------------*
+109000* Hilfsvariable                                                 *
+109100*---------------------------------------------------------------*
+109200 01  H-LAUFDATUM                  PIC 9(008).
+109300 01  H-ANZAHL-FACHBEREICHE        PIC 9(003) COMP-3.
+109400 01  H-INDEX                      PIC 9(003) COMP-3.
+109500 01  H-SUMME-ANZ-OFFEN            PIC 9(010) COMP-3.
+109600 01  H-SCHNITT-ANZ-OFFEN          PIC 9(007)V9(002) COMP-3.
+109700 01  H-SCHWELLE-BEOBACHTEN        PIC 9(009)V9(002) COMP-3.
+109800 01  H-SCHWELLE-ESKALATION        PIC 9(009)V9(002) COMP-3.
+109900 01  H-ZIEL-INDEX                 PIC 9(003) COMP-3.
+110000 01  H-ZIEL-ANZ-OFFEN             PIC 9(007) COMP-3.
+110100 01  H-VERLAGERUNG-ANZ            PIC S9(007) COMP-3.
+110200 01  H-KENNZEICHEN                PIC X(010).
+110300 01  H-DATEIENDE-KZ               PIC X(001).
+110400     88 KPIAUS-ENDE               VALUE "J".
+110500     88 KPIAUS-N-ENDE             VALUE "N".
+110600/****************************************************************
+110700 PROCEDURE DIVISION.
+110800*****************************************************************
+110900 0000-MAINLINE SECTION.
+111000 0000-MAINLINE-1001.
+111100     PERFORM 1000-INITIALISIERUNG THRU 1000-INITIALISIERUNG-EXIT
+111200     PERFORM 2000-EINLESEN-KPIAUS THRU 2000-EINLESEN-KPIAUS-EXIT
+111300     PERFORM 3000-AUSWERTUNG     THRU 3000-AUSWERTUNG-EXIT
+111400     PERFORM 9999-EXIT           THRU 9999-EXIT-EXIT
+111450     STOP RUN                                                     D02
+111500     .
+111600 0000-MAINLINE-1002.
+111700     EXIT.
+111800/---------------------------------------------------------------*
+111900* Initialisierung                                                *
+112000*---------------------------------------------------------------*
+112100 1000-INITIALISIERUNG SECTION.
+112200 1000-INITIALISIERUNG-1001.
+112300     OPEN INPUT  KPIAUS
+112400     OPEN OUTPUT LBVAUS
+112500     ACCEPT H-LAUFDATUM           FROM DATE YYYYMMDD
+112600     MOVE ZERO                    TO H-ANZAHL-FACHBEREICHE
+112700     MOVE ZERO                    TO H-SUMME-ANZ-OFFEN
+112800     SET KPIAUS-N-ENDE            TO TRUE
+112900     .
+113000 1000-INITIALISIERUNG-1002.
+113100 1000-INITIALISIERUNG-EXIT.
+113200     EXIT.
+113300/---------------------------------------------------------------*
+113400* KPIAUS vollstaendig einlesen und Fachbereichs-Tabelle fuellen *
+113500*---------------------------------------------------------------*
+113600 2000-EINLESEN-KPIAUS SECTION.
+113700 2000-EINLESEN-KPIAUS-1001.
+113800     PERFORM 2100-KPIAUS-LESEN THRU 2100-KPIAUS-LESEN-EXIT
+113900     PERFORM UNTIL KPIAUS-ENDE
+114000       IF H-ANZAHL-FACHBEREICHE   < C-MAX-FACHBEREICHE
+114100       THEN
+114200         ADD C-1                  TO H-ANZAHL-FACHBEREICHE
+114300         MOVE KPI-I-FACHBEREICH
+114400           TO LBV-T-FACHBEREICH (H-ANZAHL-FACHBEREICHE)
+114500         MOVE KPI-I-ANZ-OFFEN
+114600           TO LBV-T-ANZ-OFFEN (H-ANZAHL-FACHBEREICHE)
+114700         ADD KPI-I-ANZ-OFFEN      TO H-SUMME-ANZ-OFFEN
+114800       END-IF
+114900       PERFORM 2100-KPIAUS-LESEN THRU 2100-KPIAUS-LESEN-EXIT
+115000     END-PERFORM
+115100     .
+115200 2000-EINLESEN-KPIAUS-1002.
+115300 2000-EINLESEN-KPIAUS-EXIT.
+115400     EXIT.
+115500/---------------------------------------------------------------*
+115600* Einen Satz aus KPIAUS lesen                                   *
+115700*---------------------------------------------------------------*
+115800 2100-KPIAUS-LESEN SECTION.
+115900 2100-KPIAUS-LESEN-1001.
+116000     READ KPIAUS
+116100       AT END
+116200         SET KPIAUS-ENDE          TO TRUE
+116300     END-READ
+116400     .
+116500 2100-KPIAUS-LESEN-1002.
+116600 2100-KPIAUS-LESEN-EXIT.
+116700     EXIT.
+116800/---------------------------------------------------------------*
+116900* Fachbereichs-Schnitt und Ausreisser ermitteln, Verlagerungs-  *
+117000* empfehlung je Fachbereich schreiben                           *
+117100*---------------------------------------------------------------*
+117200 3000-AUSWERTUNG SECTION.
+117300 3000-AUSWERTUNG-1001.
+117400     IF H-ANZAHL-FACHBEREICHE     = ZERO
+117500     THEN
+117600       GO TO 3000-AUSWERTUNG-EXIT
+117700     END-IF
+117800     COMPUTE H-SCHNITT-ANZ-OFFEN
+117900                                  = H-SUMME-ANZ-OFFEN
+118000                                  / H-ANZAHL-FACHBEREICHE
+118100       ON SIZE ERROR CONTINUE
+118200     END-COMPUTE
+118300     COMPUTE H-SCHWELLE-BEOBACHTEN
+118400                                  = H-SCHNITT-ANZ-OFFEN
+118500                                  * C-FAKTOR-BEOBACHTEN
+118600       ON SIZE ERROR CONTINUE
+118700     END-COMPUTE
+118800     COMPUTE H-SCHWELLE-ESKALATION
+118900                                  = H-SCHNITT-ANZ-OFFEN
+119000                                  * C-FAKTOR-ESKALATION
+119100       ON SIZE ERROR CONTINUE
+119200     END-COMPUTE
+119300*    den am geringsten ausgelasteten Fachbereich als
+119400*    Verlagerungsziel ermitteln
+119500     MOVE C-1                     TO H-ZIEL-INDEX
+119600     MOVE LBV-T-ANZ-OFFEN (1)     TO H-ZIEL-ANZ-OFFEN
+119700     PERFORM 3100-ZIEL-FACHBEREICH-SUCHEN
+119800            THRU 3100-ZIEL-FACHBEREICH-SUCHEN-EXIT
+119900            VARYING H-INDEX FROM 2 BY 1
+120000            UNTIL H-INDEX > H-ANZAHL-FACHBEREICHE
+120100     PERFORM 3200-EMPFEHLUNGSZEILE-SCHREIBEN
+120200            THRU 3200-EMPFEHLUNGSZEILE-SCHREIBEN-EXIT
+120300            VARYING H-INDEX FROM 1 BY 1
+120400            UNTIL H-INDEX > H-ANZAHL-FACHBEREICHE
+120500     .
+120600 3000-AUSWERTUNG-1002.
+120700 3000-AUSWERTUNG-EXIT.
+120800     EXIT.
+120900/---------------------------------------------------------------*
+121000* Pruefen, ob der aktuelle Fachbereich geringer ausgelastet ist *
+121100* als der bisher gefundene Verlagerungsziel-Fachbereich         *
+121200*---------------------------------------------------------------*
+121300 3100-ZIEL-FACHBEREICH-SUCHEN SECTION.
+121400 3100-ZIEL-FACHBEREICH-SUCHEN-1001.
+121500     IF LBV-T-ANZ-OFFEN (H-INDEX) < H-ZIEL-ANZ-OFFEN
+121600     THEN
+121700       MOVE H-INDEX               TO H-ZIEL-INDEX
+121800       MOVE LBV-T-ANZ-OFFEN (H-INDEX)
+121900                                  TO H-ZIEL-ANZ-OFFEN
+122000     END-IF
+122100     .
+122200 3100-ZIEL-FACHBEREICH-SUCHEN-1002.
+122300 3100-ZIEL-FACHBEREICH-SUCHEN-EXIT.
+122400     EXIT.
+122500/---------------------------------------------------------------*
+122600* Empfehlungszeile eines Fachbereichs aufbereiten und schreiben *
+122700*---------------------------------------------------------------*
+122800 3200-EMPFEHLUNGSZEILE-SCHREIBEN SECTION.
+122900 3200-EMPFEHLUNGSZEILE-SCHREIBEN-1001.
+123000     MOVE ZERO                    TO H-VERLAGERUNG-ANZ
+123100     EVALUATE TRUE
+123200       WHEN LBV-T-ANZ-OFFEN (H-INDEX) >= H-SCHWELLE-ESKALATION
+123300         MOVE C-KZ-ESKALATION     TO H-KENNZEICHEN
+123400       WHEN LBV-T-ANZ-OFFEN (H-INDEX) >= H-SCHWELLE-BEOBACHTEN
+123500         MOVE C-KZ-BEOBACHTEN     TO H-KENNZEICHEN
+123600       WHEN OTHER
+123700         MOVE C-KZ-UNAUFFAELLIG   TO H-KENNZEICHEN
+123800     END-EVALUATE
+123900     IF H-KENNZEICHEN             NOT = C-KZ-UNAUFFAELLIG
+124000        AND H-INDEX               NOT = H-ZIEL-INDEX
+124100     THEN
+124200       COMPUTE H-VERLAGERUNG-ANZ ROUNDED
+124300                                  = LBV-T-ANZ-OFFEN (H-INDEX)
+124400                                  - H-SCHNITT-ANZ-OFFEN
+124500         ON SIZE ERROR MOVE ZERO  TO H-VERLAGERUNG-ANZ
+124600       END-COMPUTE
+124700       IF H-VERLAGERUNG-ANZ       < ZERO
+124800       THEN
+124900         MOVE ZERO                TO H-VERLAGERUNG-ANZ
+125000       END-IF
+125100     END-IF
+125200     MOVE H-LAUFDATUM             TO LBV-D-LAUFDATUM
+125300     MOVE LBV-T-FACHBEREICH (H-INDEX)
+125400                                  TO LBV-D-FACHBEREICH
+125500     MOVE LBV-T-ANZ-OFFEN (H-INDEX)
+125600                                  TO LBV-D-ANZ-OFFEN
+125700     MOVE H-SCHNITT-ANZ-OFFEN     TO LBV-D-SCHNITT-ANZ-OFFEN
+125800     MOVE H-KENNZEICHEN           TO LBV-D-KENNZEICHEN
+125900     MOVE H-VERLAGERUNG-ANZ       TO LBV-D-VERLAGERUNG-ANZ
+126000     IF H-VERLAGERUNG-ANZ         > ZERO
+126100     THEN
+126200       MOVE LBV-T-FACHBEREICH (H-ZIEL-INDEX)
+126300                                  TO LBV-D-ZIEL-FACHBEREICH
+126400     ELSE
+126500       MOVE SPACE                 TO LBV-D-ZIEL-FACHBEREICH
+126600     END-IF
+126700     MOVE LBV-DETAIL              TO LBV-DRUCKZEILE
+126800     WRITE LBV-DRUCKZEILE
+126900     .
+127000 3200-EMPFEHLUNGSZEILE-SCHREIBEN-1002.
+127100 3200-EMPFEHLUNGSZEILE-SCHREIBEN-EXIT.
+127200     EXIT.
+127300/---------------------------------------------------------------*
+127400* Programmende                                                  *
+127500*---------------------------------------------------------------*
+127600 9999-EXIT SECTION.
+127700 9999-EXIT-1001.
+127800     CLOSE KPIAUS
+127900     CLOSE LBVAUS
+128000     .
+128100 9999-EXIT-1002.
+128200 9999-EXIT-EXIT.
+128300     EXIT.
