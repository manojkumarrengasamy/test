@@ -0,0 +1,571 @@
+000010*ELEMENTKOPF-COBOL-SOURCE ********************************%*
+000110*@CR                                                              CCC
+000210* COPYRIGHT (C) 2018                                              CCC
+000310* Fidelity National Information Services, Inc. and/or its         CCC
+000410* subsidiaries - All Rights Reserved worldwide.                   CCC
+000510* This document is protected under the trade secret and           CCC
+000610* copyright laws as the property of Fidelity National             CCC
+000710* Information Services, Inc. and/or its subsidiaries.             CCC
+000810* Copying, reproduction or distribution should be limited         CCC
+000910* and only to employees with a ( need to know )                   CCC
+001010* to do their job. Any disclosure of this document                CCC
+001110* to third parties is strictly prohibited.                        CCC
+001210*@CR
+001310*
+001410*@a_element_info
+001510*@Titel         : Archivierung/Bereinigung geschlossener APOs
+001610*@Elementname   : akaarc.cob
+001710*@Elementtyp    : cob
+001810*@Version       : k151-00001
+001910*@Produkt       : ak
+002010*@Liefertiefe   : nur_lesen
+002110*@Kategorie     : sao
+002210*@BatchDialog   : batch
+002310*@Pruefe_aekz   : j
+002410*@e_element_info
+002510*
+002610*@Title        : Archivierung/Bereinigung geschlossener APOs   *
+002710* Verfasser    : Sabine Hartl                               *
+002810* Erstelldatum : 03.08.2022                                 *
+002910*                                                           *
+003010*@A-ELEMENTBESCHREIBUNG                                     *
+003110* Modul-Beschreibung:                                       *
+003210* ------------------                                        *
+003310* Batchprogramm, das zeilenweise KA_TABLE_SCH durchsucht    *
+003410* (CGSTAB, analog LESEN-SCH-ZEILE in AKAFRZ) und alle       *
+003510* Schliessungen im Status 8 (C-STATUS-GESCHLOSSEN) ermit-   *
+003610* telt, deren SCH-DATUM-ANLAGE die in ARCPARM konfigurierte *
+003710* Aufbewahrungsfrist (Standard 24 Monate, in Tage umge-     *
+003810* rechnet wie die Altersberechnung in AKAESK/AKAFRZ) ueber- *
+003910* schritten hat. Fuer jede solche Schliessung werden        *
+004010* - der Schliessungssatz selbst,                            *
+004110* - alle zugehoerigen Abstimmpositionen (AKA5OF, Funktion   *
+004210*   01-STD-APO-LIST-Z-SCH, genau wie in AKAC5AL fuer die    *
+004310*   Suche "APOs zu einer Schliessung") sowie                *
+004410* - die zugehoerigen Eintraege aus dem Journal KJD100       *
+004510*   (KJD100-Lesemodus JDI100-VERARB-KZ = "9", genau wie in  *
+004610*   AKAAUD, Zugriffskriterium = Schliessungsnummer)         *
+004710* in die Archivdatei ARCAUS geschrieben (ein Satz je        *
+004810* Schliessung/Position/Journaleintrag, unterschieden ueber  *
+004910* ARC-D-SATZART). Anschliessend werden die Abstimmpositio-  *
+005010* nen ueber den KORDOBA-Auftrag KKA4AP (Funktion            *
+005110* 01-INT-LOE-APO-Z-SCH, bislang von keinem Programm auf-    *
+005210* gerufen) aus BKAAPO entfernt und der Schliessungssatz     *
+005310* selbst ueber CGSTAB (Funktion LOESCHEN-EQUAL) aus         *
+005410* KA_TABLE_SCH geloescht. Die physische Entfernung der      *
+005510* Journalsaetze aus KJD100 gehoert nicht zum Leistungs-     *
+005610* umfang dieses Programms - der KJD100-Lesemodus ist per    *
+005710* Definition ein reiner Lesezugriff (siehe HINWEIS in       *
+005810* AKAAUD); eine Bereinigung von KJD100 selbst ist mit dem   *
+005910* Betreiber des GS-Journal-Auftrags KJD100 abzustimmen.     *
+006010*@E-ELEMENTBESCHREIBUNG                                     *
+006110*                                                           *
+006210*@A-COBOL-COPY                                              *
+006310* Benoetigte COBOL-Copies:                                  *
+006410* DCTGRCGE   : RETURNCODE GEWICHTE                          *
+006510* CGSOVER    : VERSTAENDIGUNGSBEREICH                       *
+006610* CKA0SCH    : ZEILENWEISER ZUGRIFF AUF KA_TABLE_SCH        *
+006710* CKAI5OF2   : EINGABEBEREICH AKA5OF (Suche zu Schliessung) *
+006810* CKAO5OF2   : AUSGABEBEREICH AKA5OF                        *
+006910* CKAI4AP5   : EINGABEBEREICH KKA4AP, Funktion LOE-APO-Z-SCH *
+007010* CJDI100    : EINGABEBEREICH KJD100                        *
+007110* CJDO100    : AUSGABEBEREICH KJD100                        *
+007210* DKAXIND    : INDICES AKA5OF                               *
+007310* CKAXIND    : INDICES AKA5OF                                *
+007410* CGSTTAB    : TRANSIENTER BEREICH ZUGRIFF PARAMETERTABELLEN *
+007510*@E-COBOL-COPY                                              *
+007610*
+007710* AENDERUNGSPROTOKOLL:                                      *
+007810* --------------------                                      *
+007910* D01 R87354                                                *     D01
+008010*     Neuanlage - Archivierung/Bereinigung geschlossener     *     D01
+008110*     APOs und Schliessungen nach Ablauf der Aufbewahrungs-  *     D01
+008210*     frist.                                                *     D01
+008310*     Datum: 03.08.2022                          NKZ: HRT   *     D01
+008410*                                                           *     D01
+008420* D02 R73206                                                *     D02
+008430*     Schliessungsgrund-Code (ARC-D-JRN-GRUND-CODE): wird aus   D02
+008440*     dem fuehrenden "<code>:"-Token der JKD100-Bemerkung       D02
+008450*     entnommen, sofern das Journal einen Schliessungsgrund     D02
+008460*     enthaelt (siehe AKAADI/AKA4OF).                           D02
+008470*     Datum: 24.02.2023                          NKZ: SUM      D02
+008480*                                                           *     D02
+008510* ENDE ELEMENTKOPF ******************************************
+008610/
+008710 IDENTIFICATION DIVISION.
+008810 PROGRAM-ID. AKAARC.
+008910 ENVIRONMENT DIVISION.
+009010 CONFIGURATION SECTION.
+009110 SPECIAL-NAMES.
+009210     DECIMAL-POINT                IS COMMA.
+009310 INPUT-OUTPUT SECTION.
+009410 FILE-CONTROL.
+009510     SELECT ARCPARM               ASSIGN TO "ARCPARM"
+009610                                  ORGANIZATION IS LINE SEQUENTIAL.
+009710     SELECT ARCAUS                ASSIGN TO "ARCAUS"
+009810                                  ORGANIZATION IS LINE SEQUENTIAL.
+009910 DATA DIVISION.
+010010 FILE SECTION.
+010110 FD  ARCPARM
+010210     RECORDING MODE IS F.
+010310 01  ARC-PARM-SATZ.
+010410     05 ARC-P-AUFBEWAHRUNG-MONATE PIC 9(003).
+010510 FD  ARCAUS
+010610     RECORDING MODE IS F.
+010710 01  ARC-DRUCKZEILE               PIC X(200).
+010810*---------------------------------------------------------------*
+010910* WORKING-STORAGE-Section                                       *
+011010*---------------------------------------------------------------*
+011110 WORKING-STORAGE SECTION.
+011210 01  VERS-INF.
+011310     05  FILLER PIC X(13) VALUE "ELEM=akaarc  ".
+011410     05  FILLER PIC X(15) VALUE "VERS=k151-00001".
+011510/---------------------------------------------------------------*
+011610* Konstanten                                                    *
+011710*---------------------------------------------------------------*
+011810 01  GS-KONSTANTEN.
+011910     20 C-KONFIG-ID-KA            PIC X(002) VALUE "KA".
+012010     20 C-AKAARC                  PIC X(006) VALUE "AKAARC".
+012110     20 C-OBJEKT-TAB-KA03SCH      PIC X(009) VALUE "KA03SCH".
+012210     20 C-OBJEKT-AUFTRAG-KKA4AP   PIC X(020) VALUE "KKA4AP".
+012310     20 C-TAB-LESEN-ZEILE         PIC X(040) VALUE "LESEN-ZEILE".
+012410     20 C-TAB-LOESCHEN-EQUAL      PIC X(040)
+012510                                  VALUE "LOESCHEN-EQUAL".
+012610     20 C-01-STD-APO-LIST-Z-SCH   PIC X(040)
+012710                                  VALUE "01-STD-APO-LIST-Z-SCH".
+012810     20 C-01-INT-LOE-APO-Z-SCH    PIC X(040)
+012910                                  VALUE "01-INT-LOE-APO-Z-SCH".
+013010     20 C-AUF-AUFRUF-AL           PIC X(040) VALUE "AUFRUF-AL".
+013110     20 C-VERARB-KZ-LESEN         PIC X(001) VALUE "9".
+013210     20 C-1                       PIC 9(004) COMP-5 VALUE 1.
+013310     20 C-AUFBEWAHRUNG-STANDARD   PIC 9(003) VALUE 24.
+013410     20 C-TAGE-JE-MONAT           PIC 9(002) VALUE 30.
+013510     20 C-J                       PIC X(001) VALUE "J".
+013610     20 C-N                       PIC X(001) VALUE "N".
+013710 01  C-STATI.
+013810     05 C-STATUS-GESCHLOSSEN      PIC 9(001) VALUE 8.
+013910/---------------------------------------------------------------*
+014010* Formatzeilen Archivdatei ARCAUS - je Satzart eine Sicht auf   *
+014110* denselben Detailbereich (ARC-D-SATZART unterscheidet)         *
+014210*---------------------------------------------------------------*
+014310 01  ARC-DETAIL.
+014410     05 ARC-D-LAUFDATUM           PIC 9(008).
+014510     05 FILLER                    PIC X(001) VALUE SPACE.
+014610     05 ARC-D-SATZART             PIC X(003).
+014710     05 FILLER                    PIC X(001) VALUE SPACE.
+014810     05 ARC-D-SCHLIESSUNGSNR      PIC 9(012).
+014910     05 FILLER                    PIC X(001) VALUE SPACE.
+015010     05 ARC-D-AK-NUMMER           PIC 9(005).
+015110     05 FILLER                    PIC X(001) VALUE SPACE.
+015210     05 ARC-D-DATEN               PIC X(150).
+015310     05 ARC-D-SCH-DATEN REDEFINES ARC-D-DATEN.
+015410        10 ARC-D-SCH-STATUS          PIC 9(001).
+015510        10 FILLER                    PIC X(001) VALUE SPACE.
+015610        10 ARC-D-SCH-USER-SCHLIESS   PIC X(008).
+015710        10 FILLER                    PIC X(001) VALUE SPACE.
+015810        10 ARC-D-SCH-DATUM-ANLAGE    PIC 9(008).
+015910        10 FILLER                    PIC X(131).
+016010     05 ARC-D-APO-DATEN REDEFINES ARC-D-DATEN.
+016110        10 ARC-D-APO-HERKUNFT        PIC X(004).
+016210        10 FILLER                    PIC X(001) VALUE SPACE.
+016310        10 ARC-D-APO-KONTO-ID        PIC X(020).
+016410        10 FILLER                    PIC X(001) VALUE SPACE.
+016510        10 ARC-D-APO-VALUTA          PIC 9(008).
+016610        10 FILLER                    PIC X(001) VALUE SPACE.
+016710        10 ARC-D-APO-BETRAG          PIC S9(011)V99.
+016810        10 FILLER                    PIC X(001) VALUE SPACE.
+016910        10 ARC-D-APO-WAEHRUNG        PIC X(003).
+017010        10 FILLER                    PIC X(098).
+017110     05 ARC-D-JRN-DATEN REDEFINES ARC-D-DATEN.
+017210        10 ARC-D-JRN-ZUGRIFFSKRIT    PIC 9(007).
+017310        10 FILLER                    PIC X(001) VALUE SPACE.
+017410        10 ARC-D-JRN-GV              PIC X(008).
+017510        10 FILLER                    PIC X(001) VALUE SPACE.
+017610        10 ARC-D-JRN-PROTOKOLLGRUND  PIC X(004).
+017710        10 FILLER                    PIC X(001) VALUE SPACE.
+017810        10 ARC-D-JRN-DATUM-EINGABE   PIC 9(008).
+017820        10 FILLER                    PIC X(001) VALUE SPACE.      D02
+017830        10 ARC-D-JRN-GRUND-CODE      PIC X(004).                  D02
+017910        10 FILLER                    PIC X(115).                  D02
+018010/---------------------------------------------------------------*
+018110* Meldungsgewichte                                              *
+018210*---------------------------------------------------------------*
+018310  COPY DCTGRCGE.
+018410/---------------------------------------------------------------*
+018510* Verstaendigungsbereich, Indices, Auftragsschnittstelle AKA5OF *
+018610*---------------------------------------------------------------*
+018710  COPY CGSOVER.
+018810  COPY DKAXIND.
+018910  COPY CKAXIND.
+019010  COPY CKAI5OF2.
+019110  COPY CKAO5OF2.
+019210/---------------------------------------------------------------*
+019310* Zeilenweiser Zugriff auf KA_TABLE_SCH                         *
+019410*---------------------------------------------------------------*
+019510  COPY CKA0SCH.
+019610  COPY CGSTTAB.
+019710/---------------------------------------------------------------*
+019810* Schnittstellenparameter fuer Auftrag KKA4AP                   *
+019910* (Funktion 01-INT-LOE-APO-Z-SCH)                               *
+020010*---------------------------------------------------------------*
+020110  COPY CKAI4AP5.
+020210/---------------------------------------------------------------*
+020310* Schnittstelle Journal KJD100 (Lesemodus)                      *
+020410*---------------------------------------------------------------*
+020510  COPY CJDI100.
+020610  COPY CJDO100.
+020710/---------------------------------------------------------------*
+020810* Hilfsvariable                                                 *
+020910*---------------------------------------------------------------*
+021010 01  H-LFD-ZEILE                  PIC 9(009) COMP-3.
+021110 01  H-NAECHSTE-ZEILE             PIC 9(009) COMP-3.
+021210 01  H-SATZ-STATUS                PIC X(001).
+021310     88 SCH-GEFUNDEN              VALUE "J".
+021410     88 SCH-N-GEFUNDEN            VALUE "N".
+021510 01  H-LAUFDATUM                  PIC 9(008).
+021610 01  H-LAUFDATUM-J                PIC 9(007).
+021710 01  H-ALTER-TAGE                 PIC S9(007) COMP-3.
+021810 01  H-AUFBEWAHRUNG-MONATE        PIC 9(003).
+021910 01  H-AUFBEWAHRUNG-TAGE          PIC 9(005).
+022010 01  H-INDEX                      PIC 9(003) COMP-3.
+022110 01  H-ZAEHLER                    PIC 9(003) COMP-3.
+022210 01  DUMMY                        PIC X(001).
+022310/---------------------------------------------------------------*
+022410* Programmschalter                                              *
+022510*---------------------------------------------------------------*
+022610 01  H-PARM-N-VORHANDEN           PIC X(001).
+022710     88 PARM-VORHANDEN            VALUE "J".
+022810     88 PARM-N-VORHANDEN          VALUE "N".
+022910/****************************************************************
+023010 PROCEDURE DIVISION.
+023110*****************************************************************
+023210 0000-MAINLINE SECTION.
+023310 0000-MAINLINE-1001.
+023410     PERFORM 1000-INITIALISIERUNG THRU 1000-INITIALISIERUNG-EXIT
+023510     PERFORM 2000-VERARBEITUNG    THRU 2000-VERARBEITUNG-EXIT
+023610     PERFORM 9999-EXIT            THRU 9999-EXIT-EXIT
+023710     .
+023810 0000-MAINLINE-1002.
+023910     EXIT.
+024010/---------------------------------------------------------------*
+024110* Initialisierung                                                *
+024210*---------------------------------------------------------------*
+024310 1000-INITIALISIERUNG SECTION.
+024410 1000-INITIALISIERUNG-1001.
+024510     OPEN INPUT  ARCPARM
+024610     READ ARCPARM
+024710       AT END
+024810         SET PARM-N-VORHANDEN     TO TRUE
+024910       NOT AT END
+025010         SET PARM-VORHANDEN       TO TRUE
+025110     END-READ
+025210     CLOSE ARCPARM
+025310     IF PARM-VORHANDEN
+025410        AND ARC-P-AUFBEWAHRUNG-MONATE
+025510                                  NUMERIC
+025610        AND ARC-P-AUFBEWAHRUNG-MONATE
+025710                                  > ZERO
+025810     THEN
+025910       MOVE ARC-P-AUFBEWAHRUNG-MONATE
+026010                                  TO H-AUFBEWAHRUNG-MONATE
+026110     ELSE
+026210       MOVE C-AUFBEWAHRUNG-STANDARD
+026310                                  TO H-AUFBEWAHRUNG-MONATE
+026410     END-IF
+026510     MULTIPLY H-AUFBEWAHRUNG-MONATE BY C-TAGE-JE-MONAT
+026610                                  GIVING H-AUFBEWAHRUNG-TAGE
+026710     OPEN OUTPUT ARCAUS
+026810     ACCEPT H-LAUFDATUM           FROM DATE YYYYMMDD
+026910     MOVE D-KAXIND-INDICES        TO KAXIND-INDICES
+027010     .
+027110 1000-INITIALISIERUNG-1002.
+027210 1000-INITIALISIERUNG-EXIT.
+027310     EXIT.
+027410/---------------------------------------------------------------*
+027510* Verarbeitung: alle Schliessungen durchlaufen                  *
+027610*---------------------------------------------------------------*
+027710 2000-VERARBEITUNG SECTION.
+027810 2000-VERARBEITUNG-1001.
+027910     MOVE C-1                     TO H-LFD-ZEILE
+028010     PERFORM 2100-LESEN-SCH-ZEILE THRU 2100-LESEN-SCH-ZEILE-EXIT
+028110     PERFORM UNTIL SCH-N-GEFUNDEN
+028210       IF KA0SCH-SCH-STATUS       = C-STATUS-GESCHLOSSEN
+028310       THEN
+028410         PERFORM 2200-ALTER-PRUEFEN
+028510                                  THRU 2200-ALTER-PRUEFEN-EXIT
+028610       END-IF
+028710       MOVE H-NAECHSTE-ZEILE      TO H-LFD-ZEILE
+028810       PERFORM 2100-LESEN-SCH-ZEILE
+028910                                  THRU 2100-LESEN-SCH-ZEILE-EXIT
+029010     END-PERFORM
+029110     .
+029210 2000-VERARBEITUNG-1002.
+029310 2000-VERARBEITUNG-EXIT.
+029410     EXIT.
+029510/---------------------------------------------------------------*
+029610* Zeile aus KA_TABLE_SCH lesen                                  *
+029710*---------------------------------------------------------------*
+029810 2100-LESEN-SCH-ZEILE SECTION.
+029910 2100-LESEN-SCH-ZEILE-1001.
+030010     MOVE H-LFD-ZEILE             TO KA0SCH-ZEILENNUMMER
+030110     CALL "CGSTAB" USING
+030210          C-TAB-LESEN-ZEILE
+030310          C-KONFIG-ID-KA
+030410          C-OBJEKT-TAB-KA03SCH
+030510          GSOVER-VERSTAENDIGUNGSBEREICH
+030610          KA0SCH-EINGABEBEREICH
+030710          KA0SCH-AUSGABEBEREICH
+030810          DUMMY
+030910     END-CALL
+031010     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+031110     THEN
+031210       SET SCH-GEFUNDEN           TO TRUE
+031310       ADD C-1 TO H-LFD-ZEILE     GIVING H-NAECHSTE-ZEILE
+031410         ON SIZE ERROR CONTINUE
+031510       END-ADD
+031610     ELSE
+031710       SET SCH-N-GEFUNDEN         TO TRUE
+031810     END-IF
+031910     .
+032010 2100-LESEN-SCH-ZEILE-1002.
+032110 2100-LESEN-SCH-ZEILE-EXIT.
+032210     EXIT.
+032310/---------------------------------------------------------------*
+032410* Alter der Schliessung gegen die Aufbewahrungsfrist pruefen    *
+032510*---------------------------------------------------------------*
+032610 2200-ALTER-PRUEFEN SECTION.
+032710 2200-ALTER-PRUEFEN-1001.
+032810     COMPUTE H-LAUFDATUM-J =
+032910             FUNCTION INTEGER-OF-DATE (H-LAUFDATUM)
+033010     COMPUTE H-ALTER-TAGE =
+033110           H-LAUFDATUM-J -
+033210           FUNCTION INTEGER-OF-DATE (KA0SCH-SCH-DATUM-ANLAGE)
+033310     IF H-ALTER-TAGE              < ZERO
+033410     THEN
+033510       MOVE ZERO                  TO H-ALTER-TAGE
+033610     END-IF
+033710     IF H-ALTER-TAGE              > H-AUFBEWAHRUNG-TAGE
+033810     THEN
+033910       PERFORM 2300-SCH-ARCHIVIEREN
+034010                                  THRU
+034110                                  2300-SCH-ARCHIVIEREN-EXIT
+034210     END-IF
+034310     .
+034410 2200-ALTER-PRUEFEN-1002.
+034510 2200-ALTER-PRUEFEN-EXIT.
+034610     EXIT.
+034710/---------------------------------------------------------------*
+034810* Eine Schliessung samt APOs und Journal archivieren und aus    *
+034910* den Live-Tabellen entfernen (Journal nur lesend archiviert -  *
+035010* Bereinigung von KJD100 ist mit dessen Betreiber abzustimmen)  *
+035110*---------------------------------------------------------------*
+035210 2300-SCH-ARCHIVIEREN SECTION.
+035310 2300-SCH-ARCHIVIEREN-1001.
+035410     PERFORM 2310-SCH-SATZ-SCHREIBEN
+035510                          THRU 2310-SCH-SATZ-SCHREIBEN-EXIT
+035610     PERFORM 2320-APOS-ARCHIVIEREN
+035710                          THRU 2320-APOS-ARCHIVIEREN-EXIT
+035810     PERFORM 2330-JOURNAL-ARCHIVIEREN
+035910                          THRU 2330-JOURNAL-ARCHIVIEREN-EXIT
+036010     PERFORM 2340-APOS-LOESCHEN  THRU 2340-APOS-LOESCHEN-EXIT
+036110     PERFORM 2350-SCH-LOESCHEN   THRU 2350-SCH-LOESCHEN-EXIT
+036210     .
+036310 2300-SCH-ARCHIVIEREN-1002.
+036410 2300-SCH-ARCHIVIEREN-EXIT.
+036510     EXIT.
+036610/---------------------------------------------------------------*
+036710* Schliessungssatz in die Archivdatei schreiben                 *
+036810*---------------------------------------------------------------*
+036910 2310-SCH-SATZ-SCHREIBEN SECTION.
+037010 2310-SCH-SATZ-SCHREIBEN-1001.
+037110     INITIALIZE ARC-DETAIL
+037210     MOVE H-LAUFDATUM             TO ARC-D-LAUFDATUM
+037310     MOVE "SCH"                   TO ARC-D-SATZART
+037410     MOVE KA0SCH-SCHLIESSUNGSNR   TO ARC-D-SCHLIESSUNGSNR
+037510     MOVE KA0SCH-AK-NUMMER        TO ARC-D-AK-NUMMER
+037610     MOVE KA0SCH-SCH-STATUS       TO ARC-D-SCH-STATUS
+037710     MOVE KA0SCH-SCH-USER-SCHLIESS
+037810                                  TO ARC-D-SCH-USER-SCHLIESS
+037910     MOVE KA0SCH-SCH-DATUM-ANLAGE TO ARC-D-SCH-DATUM-ANLAGE
+038010     MOVE ARC-DETAIL              TO ARC-DRUCKZEILE
+038110     WRITE ARC-DRUCKZEILE
+038210     .
+038310 2310-SCH-SATZ-SCHREIBEN-1002.
+038410 2310-SCH-SATZ-SCHREIBEN-EXIT.
+038510     EXIT.
+038610/---------------------------------------------------------------*
+038710* Abstimmpositionen der Schliessung ueber AKA5OF (Funktion      *
+038810* 01-STD-APO-LIST-Z-SCH, wie in AKAC5AL) archivieren            *
+038910*---------------------------------------------------------------*
+039010 2320-APOS-ARCHIVIEREN SECTION.
+039110 2320-APOS-ARCHIVIEREN-1001.
+039210     MOVE C-01-STD-APO-LIST-Z-SCH TO KAI5OF2-FUNKTION
+039310     MOVE C-N               TO KAI5OF2-ANF-KZ-AUFSETZ-ZUGRIFF
+039410     MOVE 200                     TO KAI5OF2-ANF-ANZ-TREFFER
+039510     MOVE KA0SCH-SCHLIESSUNGSNR   TO KAI5OF2-SCHLIESSUNGSNR
+039610     CALL "AKA5OF" USING
+039710          C-01-STD-APO-LIST-Z-SCH
+039810          C-KONFIG-ID-KA
+039910          C-AKAARC
+040010          GSOVER-VERSTAENDIGUNGSBEREICH
+040110          KAI5OF2-EINGABEBEREICH
+040210          KAO5OF2-AUSGABEBEREICH
+040310          DUMMY
+040410          KAXIND-INDICES
+040510     END-CALL
+040610     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+040710        AND KAO5OF2-IND-LETZT      NOT = ZERO
+040810     THEN
+040910       MOVE 1                     TO H-INDEX
+041010       MOVE KAO5OF2-IND-LETZT      TO H-ZAEHLER
+041110       PERFORM 2321-APO-SATZ-SCHREIBEN
+041210                          THRU 2321-APO-SATZ-SCHREIBEN-EXIT
+041310                          VARYING H-INDEX FROM 1 BY 1
+041410                          UNTIL H-INDEX > H-ZAEHLER
+041510     END-IF
+041610     .
+041710 2320-APOS-ARCHIVIEREN-1002.
+041810 2320-APOS-ARCHIVIEREN-EXIT.
+041910     EXIT.
+042010/---------------------------------------------------------------*
+042110* Eine Abstimmposition in die Archivdatei schreiben             *
+042210*---------------------------------------------------------------*
+042310 2321-APO-SATZ-SCHREIBEN SECTION.
+042410 2321-APO-SATZ-SCHREIBEN-1001.
+042510     INITIALIZE ARC-DETAIL
+042610     MOVE H-LAUFDATUM             TO ARC-D-LAUFDATUM
+042710     MOVE "APO"                   TO ARC-D-SATZART
+042810     MOVE KA0SCH-SCHLIESSUNGSNR   TO ARC-D-SCHLIESSUNGSNR
+042910     MOVE KA0SCH-AK-NUMMER        TO ARC-D-AK-NUMMER
+043010     MOVE KAO5OF2-APO-HERKUNFT (H-INDEX)
+043110                                  TO ARC-D-APO-HERKUNFT
+043210     MOVE KAO5OF2-APO-KONTO-ID-ABSTIMM (H-INDEX)
+043310                                  TO ARC-D-APO-KONTO-ID
+043410     MOVE KAO5OF2-APO-VALUTA (H-INDEX)
+043510                                  TO ARC-D-APO-VALUTA
+043610     MOVE KAO5OF2-APO-BETRAG (H-INDEX)
+043710                                  TO ARC-D-APO-BETRAG
+043810     MOVE KAO5OF2-APO-WAEHRUNG (H-INDEX)
+043910                                  TO ARC-D-APO-WAEHRUNG
+044010     MOVE ARC-DETAIL              TO ARC-DRUCKZEILE
+044110     WRITE ARC-DRUCKZEILE
+044210     .
+044310 2321-APO-SATZ-SCHREIBEN-1002.
+044410 2321-APO-SATZ-SCHREIBEN-EXIT.
+044510     EXIT.
+044610/---------------------------------------------------------------*
+044710* Journaleintraege KJD100 zur Schliessung lesend archivieren -  *
+044810* Zugriffskriterium = Schliessungsnummer, analog AKAAUD         *
+044910*---------------------------------------------------------------*
+045010 2330-JOURNAL-ARCHIVIEREN SECTION.
+045110 2330-JOURNAL-ARCHIVIEREN-1001.
+045210     MOVE SPACE                   TO JDI100-EINGABEBEREICH
+045310     MOVE C-VERARB-KZ-LESEN       TO JDI100-VERARB-KZ
+045410     MOVE C-OBJEKT-TAB-KA03SCH    TO JDI100-GV
+045510     MOVE KA0SCH-SCHLIESSUNGSNR   TO JDI100-ZUGRIFFSKRITERIUM
+045610     CALL "KJD100" USING
+045710          JDI100-EINGABEBEREICH
+045810          JDO100-AUSGABEBEREICH
+045910     END-CALL
+046010     IF JDO100-ANZAHL-AEN-INF     NOT = ZERO
+046110     THEN
+046210       PERFORM 2331-JRN-SATZ-SCHREIBEN
+046310                          THRU 2331-JRN-SATZ-SCHREIBEN-EXIT
+046410     END-IF
+046510     .
+046610 2330-JOURNAL-ARCHIVIEREN-1002.
+046710 2330-JOURNAL-ARCHIVIEREN-EXIT.
+046810     EXIT.
+046910/---------------------------------------------------------------*
+047010* Einen Journaleintrag in die Archivdatei schreiben             *
+047110*---------------------------------------------------------------*
+047210 2331-JRN-SATZ-SCHREIBEN SECTION.
+047310 2331-JRN-SATZ-SCHREIBEN-1001.
+047410     INITIALIZE ARC-DETAIL
+047510     MOVE H-LAUFDATUM             TO ARC-D-LAUFDATUM
+047610     MOVE "JRN"                   TO ARC-D-SATZART
+047710     MOVE KA0SCH-SCHLIESSUNGSNR   TO ARC-D-SCHLIESSUNGSNR
+047810     MOVE KA0SCH-AK-NUMMER        TO ARC-D-AK-NUMMER
+047910     MOVE JDO100-ZUGRIFFSKRITERIUM
+048010                                  TO ARC-D-JRN-ZUGRIFFSKRIT
+048110     MOVE JDO100-GV               TO ARC-D-JRN-GV
+048210     MOVE JDO100-PROTOKOLLGRUND   TO ARC-D-JRN-PROTOKOLLGRUND
+048220*    Schliessungsgrund-Code, sofern die Bemerkung mit einem       D02
+048230*    vierstelligen Code gefolgt von ":" beginnt (siehe AKAADI/    D02
+048240*    AKA4OF, PRUEFEN-SCHLIESSGRUND)                               D02
+048250     IF JDO100-BEMERKUNG1 (5:1)   = ":"                            D02
+048260     THEN                                                          D02
+048270       MOVE JDO100-BEMERKUNG1 (1:4) TO ARC-D-JRN-GRUND-CODE        D02
+048280     ELSE                                                          D02
+048290       MOVE SPACE                 TO ARC-D-JRN-GRUND-CODE          D02
+048295     END-IF                                                        D02
+048310     MOVE JDO100-DATUM-EINGABE    TO ARC-D-JRN-DATUM-EINGABE
+048410     MOVE ARC-DETAIL              TO ARC-DRUCKZEILE
+048510     WRITE ARC-DRUCKZEILE
+048610     .
+048710 2331-JRN-SATZ-SCHREIBEN-1002.
+048810 2331-JRN-SATZ-SCHREIBEN-EXIT.
+048910     EXIT.
+049010/---------------------------------------------------------------*
+049110* Abstimmpositionen der Schliessung ueber KKA4AP loeschen       *
+049210*---------------------------------------------------------------*
+049310 2340-APOS-LOESCHEN SECTION.
+049410 2340-APOS-LOESCHEN-1001.
+049510     MOVE C-01-INT-LOE-APO-Z-SCH  TO KAI4AP5-FUNKTION
+049610     MOVE KA0SCH-SCHLIESSUNGSNR   TO KAI4AP5-S-SCHLIESSUNGSNUMMER
+049710     CALL "CGSAUF"
+049810     USING C-AUF-AUFRUF-AL
+049910           C-KONFIG-ID-KA
+050010           C-OBJEKT-AUFTRAG-KKA4AP
+050110           GSOVER-VERSTAENDIGUNGSBEREICH
+050210           KAI4AP5-EINGABEBEREICH
+050310           DUMMY
+050410           DUMMY
+050510           KAXIND-INDICES
+050610     END-CALL
+050710     IF GSOVER-GEWICHT            NOT = C-GEW-NICHT-GESETZT
+050810     THEN
+050910       GO TO PROGRAMM-VERLASSEN
+051010     END-IF
+051110     .
+051210 2340-APOS-LOESCHEN-1002.
+051310 2340-APOS-LOESCHEN-EXIT.
+051410     EXIT.
+051510/---------------------------------------------------------------*
+051610* Schliessungssatz selbst aus KA_TABLE_SCH loeschen             *
+051710*---------------------------------------------------------------*
+051810 2350-SCH-LOESCHEN SECTION.
+051910 2350-SCH-LOESCHEN-1001.
+052010     CALL "CGSTAB" USING
+052110          C-TAB-LOESCHEN-EQUAL
+052210          C-KONFIG-ID-KA
+052310          C-OBJEKT-TAB-KA03SCH
+052410          GSOVER-VERSTAENDIGUNGSBEREICH
+052510          KA0SCH-EINGABEBEREICH
+052610          KA0SCH-AUSGABEBEREICH
+052710          DUMMY
+052810     END-CALL
+052910     .
+053010 2350-SCH-LOESCHEN-1002.
+053110 2350-SCH-LOESCHEN-EXIT.
+053210     EXIT.
+053310/---------------------------------------------------------------*
+053410* Programmende                                                  *
+053510*---------------------------------------------------------------*
+053610 9999-EXIT SECTION.
+053710 9999-EXIT-1001.
+053810     CLOSE ARCAUS
+053910     .
+054010 9999-EXIT-1002.
+054110 9999-EXIT-EXIT.
+054210     EXIT.
+054310/---------------------------------------------------------------*
+054410* Programm regulaer/mit Fehler verlassen                        *
+054510*---------------------------------------------------------------*
+054610 PROGRAMM-VERLASSEN SECTION.
+054710 PROGRAMM-VERLASSEN-1001.
+054810     PERFORM 9999-EXIT            THRU 9999-EXIT-EXIT
+054910     STOP RUN
+055010     .
+055110 PROGRAMM-VERLASSEN-1002.
+055210     EXIT.
