@@ -0,0 +1,616 @@
+000000* ELEMENTKOPF-COBOL-SOURCE ********************************%*
+000100*@CR                                                              CCC
+000150* COPYRIGHT (C) 2018                                              CCC
+000151* Fidelity National Information Services, Inc. and/or its         CCC
+000152* subsidiaries - All Rights Reserved worldwide.                   CCC
+000153* This document is protected under the trade secret and           CCC
+000154* copyright laws as the property of Fidelity National             CCC
+000155* Information Services, Inc. and/or its subsidiaries.             CCC
+000156* Copying, reproduction or distribution should be limited         CCC
+000157* and only to employees with a ( need to know )                   CCC
+000158* to do their job. Any disclosure of this document                CCC
+000159* to third parties is strictly prohibited.                        CCC
+000160*@CR
+000160*
+000160* ELEMENTIDENTIFIKATION :
+000160* -----------------------
+000160*
+000160*@a_element_info
+000160*@Titel         : Pflege Schliessungsgruende
+000160*@Elementname   : kka4sg.cob
+000160*@Elementtyp    : cob
+000160*@Version       : k151-00001
+000160*@Cr_Date       : 20260809.090000
+000160*@Produkt       : ak
+000160*@Lieferpaket   :
+000160*@Liefertiefe   : nur_lesen
+000160*@Rekursiv      :
+000160*@Kategorie     : sao
+000160*@BatchDialog   : beides
+000160*@Zugeliefert   :
+000160*@Generiert_aus :
+000160*@Nicht_manuell :
+000160*@Pruefe_aekz   : j
+000160*@Querschnitt   :
+000160*@SQL           :
+000160*@e_element_info
+000160*
+001000*@Title        : Pflege Schliessungsgruende                   *
+001100* Verfasser    : Daniel Kraus                                 *
+001200* Erstelldatum : 15.12.2022                                   *
+001400*                                                           *
+001500*@A-ELEMENTBESCHREIBUNG                                     *
+001600* Modul-Beschreibung:                                       *
+001700* ------------------                                        *
+001800* In diesem KORDOBA Auftrag wird die Verarbeitung fuer die  *
+001900* fachlichen Anforderungen                                  *
+002000* - Pflege der Schliessungsgruende (Tabelle KA00AKSG)        *
+002100* durchgefuehrt. Die Tabelle KA00AKSG ordnet jedem           *
+002110* Schliessungsgrund-Code einen Kurz- und Langtext sowie ein  *
+002120* Aktiv-Kennzeichen zu und wird ueber CGSTAB (TABEX)         *
+002130* gepflegt. Die Codes stehen anschliessend in AKAC4AP/AKAADI *
+002140* und AKA4OF als standardisierte Ergaenzung zur frei-        *
+002150* formulierten Bemerkung/Begruendung einer Schliessung zur   *
+002160* Verfuegung (siehe dort, PRUEFEN-SCHLIESSGRUND).            *
+002200*                                                           *
+002300*@E-ELEMENTBESCHREIBUNG                                     *
+002400*                                                           *
+002500*@A-FUNKTION-1                                              *
+002600* Neuanlage eines KA00AKSG-Satzes (Insert)                  *
+002700*                                                           *
+002800* Eingabefeldbelegungen:                                    *
+002900* Funktion "01-INT-ANL-AKSG"                                *
+003000* KAI4SG1-Gesamtsatz                                        *
+003200*                                                           *
+003300*@E-FUNKTION-1                                              *
+003400*                                                           *
+003500*@A-FUNKTION-2                                              *
+003600* Aenderung eines KA00AKSG-Satzes (Update)                  *
+003700*                                                           *
+003800* Eingabefeldbelegungen:                                    *
+003900* Funktion "01-INT-AEN-AKSG"                                *
+004000* KAI4SG1-Gesamtsatz                                        *
+004100*                                                           *
+004200*@E-FUNKTION-2                                              *
+004300*                                                           *
+004400*@A-MODULAUFRUF                                             *
+004500* Aufruf-Beispiel:                                          *
+004600*                                                           *
+004700* Aufrufparameter: 1. Funktion               (I)            *
+004800*                  2. Konfigurations-Id      (I)            *
+004900*                  3. Objekt                 (I)            *
+005000*                  4. Verstaendigungsbereich (O)            *
+005100*                  5. Eingabebereich         (I)            *
+005200*                  6. Ausgabebereich         (O)            *
+005300*                  7. Transienter Bereich    (I/O)          *
+005400*                                                           *
+005500* CALL "CGSAUF"                                             *
+005600* USING C-AUF-AUFRUF-AL                                     *
+005700*       C-KONFIG-ID-KA                                      *
+005800*       C-OBJEKT-AUFTRAG-KKA4SG                             *
+005900*       CGSOVER-VERSTAENDIGUNGSBEREICH                      *
+006000*       KAI4SG1-EINGABEBEREICH                               *
+006100*       KAO4SG1-AUSGABEBEREICH                               *
+006200*                                                           *
+006300*@E-MODULAUFRUF                                             *
+006400*                                                           *
+006500*@A-RETURNCODE                                              *
+006600* Meldungen/Returncodes:                                    *
+006700* ----------------------                                    *
+006800*                                                           *
+006900* Folgende Fehlermeldungen werden von diesem KORDOBA-Auftrag*
+007000* zureckgegeben bzw. in den Meldungs-Pool eingetragen:      *
+007100* KA0000 : Verarbeitung erfolgreich durchgeführt            *
+007200* KA4877 : Schliessungsgrund bereits vorhanden              *
+007300* KA4878 : Schliessungsgrund nicht vorhanden                *
+007400* KA4879 : Kurztext darf nicht leer sein                    *
+007500*                                                           *
+007600*@E-RETURNCODE                                              *
+007700*                                                           *
+007800*@A-ENTRY                                                   *
+007900* Entryname       : KKA4SG                                  *
+008000*                                                           *
+008100*@E-ENTRY                                                   *
+008200*                                                           *
+008300*@A-MODUL                                                   *
+008400* Gerufene Moduln/Auftraege:                                *
+008500* CGSTAB   Zugriff auf Parametertabellen (TABEX)            *
+008600* CGSMEL   Meldungsschnittstelle                            *
+008700*                                                           *
+008800*@E-MODUL                                                   *
+008900*                                                           *
+009000*@A-COBOL-COPY                                              *
+009100* Benoetigte Cobol-Copies:                                  *
+009200* CGSI0MEL: Eingabebereich Meldungstabelle                  *
+009300* CGSO0MEL: Ausgabebereich Meldungstabelle                  *
+009400* CGSOMEL : Ausgabebereich Meldungsschnittstelle            *
+009500* CGSTMEL : transienter Bereich Meldungsschnittstelle       *
+009600* CGSOVER : Verstaendigungsbereich                          *
+009700* CGSTTAB : transienter Bereich Zugriff Parametertabellen   *
+009800* CGSO0ANM: Copy fuer taskspez. Anmeldedaten                *
+009900* CKAI0AKH: Eingabebereich TABEX KA00AKSG                   *
+010000* CKAO0AKH: Ausgabebereich TABEX KA00AKSG                   *
+010100* CKAI4SG1: Eingabebereich KKA4SG                           *
+010200* CKAO4SG1: Ausgabebereich KKA4SG                           *
+010300* DCTGRCGE: Meldungsgewichte                                *
+010400*                                                           *
+010500*@E-COBOL-COPY                                              *
+010600*                                                           *
+010700*@A-TABELLE                                                 *
+010800* TABEX-Tabellen  : KA00AKSG                                *
+010900*                                                           *
+011000*@E-TABELLE                                                 *
+011100*                                                           *
+011200*@A-BENUTZERSATZ                                            *
+011300* Benutzersaetze  : entfallen                                *
+011400*                                                           *
+011500*@E-BENUTZERSATZ                                            *
+011600*                                                           *
+011700*@A-DATEI                                                   *
+011800* Dateien         : entfallen                               *
+011900*                                                           *
+012000*@E-DATEI                                                   *
+012100*                                                           *
+012200*@A-KONVENTIONEN                                            *
+012300*@E-KONVENTIONEN                                            *
+012400*                                                           *
+012500*@A-DOKUMENT                                                *
+012600* Die fachliche Beschreibung ist im Dokument                *
+012700* - C24_K12.01_Fachkonzept_Kontoabstimmung.docx             *
+012800* hinterlegt.                                               *
+012900*@E-DOKUMENT                                                *
+013000*                                                           *
+090000* AENDERUNGSPROTOKOLL:                                      *
+090050* --------------------                                      *
+090051* D01 R73206                                                *     D01
+090052*     Neuanlage: Pflege der Schliessungsgruende KA00AKSG,   *     D01
+090053*     analog KKA4FB, jedoch ohne Kombinationspruefung -      *     D01
+090054*     stattdessen wird geprueft, dass der Kurztext bei       *     D01
+090055*     Neuanlage/Aenderung nicht leer ist.                    *     D01
+090056*     Datum: 15.12.2022                            NKZ: DNK *     D01
+090057*                                                           *     D01
+100000* ENDE ELEMENTKOPF ****************************************%*
+100100/
+100200 IDENTIFICATION DIVISION.
+100300 PROGRAM-ID. KKA4SG.
+100400/
+100500 ENVIRONMENT DIVISION.
+100600 CONFIGURATION SECTION.
+100700 SPECIAL-NAMES.
+100800     DECIMAL-POINT     IS COMMA.
+100900/
+101000 DATA DIVISION.
+101100 WORKING-STORAGE SECTION.
+101200*
+101300*    PLATZHALTER FUER VERSIONSINFORMATIONEN
+101400*
+101500 01  VERS-INF.                                                    CCC
+101550     05  FILLER PIC X(13) VALUE "ELEM=kka4sg  ".                  CCC
+101551     05  FILLER PIC X(15) VALUE "VERS=k151-00001".                CCC
+101552     05  FILLER PIC X(470) VALUE "COPYRIGHT (C) 2018 Fidelity NatiCCC
+101553-                               "onal Information Services, Inc. aCCC
+101554-                               "nd/or its subsidiaries - All RighCCC
+101555-                               "ts Reserved worldwide. This documCCC
+101556-                               "ent is protected under the trade CCC
+101557-                               "secret and copyright laws as the CCC
+101558-                               "property of Fidelity National InfCCC
+101559-                               "ormation Services, Inc. and/or itCCC
+101560-                               "s subsidiaries. Copying, reproducCCC
+101561-                               "tion or distribution should be liCCC
+101562-                               "mited and only to employees with CCC
+101563-                               "a ( need to know ) to do their joCCC
+101564-                               "b. Any disclosure of this documenCCC
+101565-                               "t to third parties is strictly prCCC
+101566-                               "ohibited.".                      CCC
+102000*****************************************************************
+102100************** Konstanten-Definitionen **************************
+102200*****************************************************************
+102300/---------------------------------------------------------------*
+102400* Returncode-Gewichte                                           *
+102500*---------------------------------------------------------------*
+102600 COPY DCTGRCGE.
+102700*---------------------------------------------------------------*
+102800* Meldungscodes                                                 *
+102900*---------------------------------------------------------------*
+103000 01 MELDUNGSCODES.
+103100    05 C-OBJEKT-KA0000            PIC X(006) VALUE "KA0000".
+103200    05 C-OBJEKT-KA4877            PIC X(006) VALUE "KA4877".
+103300    05 C-OBJEKT-KA4878            PIC X(006) VALUE "KA4878".
+103400    05 C-OBJEKT-KA4879            PIC X(006) VALUE "KA4879".
+103500    05 C-OBJEKT-KA5002            PIC X(006) VALUE "KA5002".
+103600/---------------------------------------------------------------*
+103700* Lokale Konstante fuer KORDOBA-Auftrag KKA4SG                  *
+103800*---------------------------------------------------------------*
+103900 01 KONSTANTE-KKA4SG.
+104000    05 C-01-INT-ANL-AKSG          PIC X(040) VALUE
+104100                                  "01-INT-ANL-AKSG".
+104200    05 C-01-INT-AEN-AKSG          PIC X(040) VALUE
+104300                                  "01-INT-AEN-AKSG".
+104400    05 C-KONFIG-ID-KA             PIC X(002) VALUE "KA".
+104500    05 C-KONFIG-ID-GS             PIC X(002) VALUE "GS".
+104600    05 C-KKA4SG                   PIC X(008) VALUE "KKA4SG".
+104700    05 C-AUF-AUFRUF-AL            PIC X(040) VALUE "AUFRUF-AL".
+104800/---------------------------------------------------------------*
+104900* CGSTAB                                                        *
+105000*---------------------------------------------------------------*
+105100 01 CGSTAB-DEFINITIONEN.
+105200    05 C-OBJEKT-TAB-KA00AKSG      PIC X(009) VALUE "KA00AKSG".
+105300    05 C-OBJEKT-TAB-ANMELDEDATEN  PIC X(020) VALUE "ANMELDEDATEN".
+105400    05 C-TAB-LESEN-EQUAL          PIC X(040) VALUE "LESEN-EQUAL".
+105500    05 C-TAB-SCHREIBEN-EQUAL      PIC X(040)
+105600                                  VALUE "SCHREIBEN-EQUAL".
+105700    05 C-TAB-ANM-DAT-LESEN        PIC X(040) VALUE
+105800                                  "ANM-DAT-LESEN".
+105900/---------------------------------------------------------------*
+106000* CGSMEL                                                        *
+106100*---------------------------------------------------------------*
+106200 01 CGSMEL-DEFINITIONEN.
+106300     05 C-MEL-EINTRAGEN           PIC X(040) VALUE "EINTRAGEN".
+106400     05 C-MEL-AUSTRAGEN           PIC X(040) VALUE "AUSTRAGEN".
+106500     05 C-OBJEKT-MEL-GSPOOL       PIC X(006) VALUE SPACE.
+106600/---------------------------------------------------------------*
+106700*   LOKALE ARBEITSFELDER                                        *
+106800*---------------------------------------------------------------*
+106900 LOCAL-STORAGE SECTION.
+107000/---------------------------------------------------------------*
+107100* Meldungsschnittstelle                                         *
+107200*---------------------------------------------------------------*
+107300 COPY CGSOMEL.
+107400 COPY CGSTMEL.
+107500/---------------------------------------------------------------*
+107600* Ein-/Ausgabebereich TABEX-Zugriff KA00AKSG                    *
+107700*---------------------------------------------------------------*
+107800 COPY CKAI0AKH.
+107900 COPY CKAO0AKH.
+108000/---------------------------------------------------------------*
+108100* Meldungstabelle                                               *
+108200*---------------------------------------------------------------*
+108300 COPY CGSI0MEL.
+108400 COPY CGSO0MEL.
+108500/---------------------------------------------------------------*
+108600* Anmeldedaten                                                  *
+108700*---------------------------------------------------------------*
+108800 COPY CGSO0ANM.
+108900* Uebergabeparameter fuer CGSTAB                                *
+109000*---------------------------------------------------------------*
+109100 COPY CGSTTAB.
+109200/---------------------------------------------------------------*
+109300* Hilfsfelder                                                   *
+109400*---------------------------------------------------------------*
+109500 01 H-MELDUNGS-OBJEKT             PIC X(006).
+109600 01 H-FUNKTION.
+109700     05 H-FUNKTION-MLD            PIC X(020).
+109800     05 H-FUNKTION-REST           PIC X(020).
+109900 01 DUMMY                         PIC X(001).
+110000*   Kennzeichen: Sprache der Meldungstexte (aus Anmeldedaten)
+110100 01 H-SPRACHE-KZ                  PIC X(001).
+110200    88 SPRACHE-DEUTSCH            VALUE "D".
+110300    88 SPRACHE-ENGLISCH           VALUE "E".
+110400/****************************************************************
+110500 LINKAGE SECTION.
+110600*****************************************************************
+110700*---------------------------------------------------------------*
+110800* Funktion                                                      *
+110900*---------------------------------------------------------------*
+111000 01 AUF-FUNKTION                  PIC X(040).
+111100*---------------------------------------------------------------*
+111200* Konfigurations-Kennzeichen                                    *
+111300*---------------------------------------------------------------*
+111400 01 KONFIG-ID                     PIC X(002).
+111500*---------------------------------------------------------------*
+111600* Auftragsname                                                  *
+111700*---------------------------------------------------------------*
+111800 01 OBJEKT-AUFTRAGS-ID            PIC X(020).
+111900*---------------------------------------------------------------*
+112000* VerstAendigungsbereich des Aufrufers                          *
+112100*---------------------------------------------------------------*
+112200 COPY CGSOVER.
+112300*---------------------------------------------------------------*
+112400* Eingabebereich fuer den StandAlone-Auftrag KKA4SG             *
+112500*---------------------------------------------------------------*
+112600 01 LS-EINGABEBEREICH             PIC X(001).
+112700 01 LS-EIN-BER-01                 REDEFINES LS-EINGABEBEREICH.
+112800     COPY CKAI4SG1                REPLACING 01 BY 05,
+112900                                  ==(01)== BY ==(01)==.
+113000*---------------------------------------------------------------*
+113100* Ausgabebereich fuer den StandAlone-Auftrag KKA4SG             *
+113200*---------------------------------------------------------------*
+113300 01 LS-AUSGABEBEREICH             PIC X(001).
+113400 01 LS-AUS-BER-01                 REDEFINES LS-AUSGABEBEREICH.
+113500     COPY CKAO4SG1                REPLACING 01 BY 05,
+113600                                  ==(01)== BY ==(01)==.
+113700*---------------------------------------------------------------*
+113800* DUMMYS                                                        *
+113900*---------------------------------------------------------------*
+114000 01 TB-DUMMY                      PIC X(001).
+114100/
+114200 PROCEDURE DIVISION
+114300     USING AUF-FUNKTION
+114400           KONFIG-ID
+114500           OBJEKT-AUFTRAGS-ID
+114600           GSOVER-VERSTAENDIGUNGSBEREICH
+114700           LS-EINGABEBEREICH
+114800           LS-AUSGABEBEREICH
+114900           TB-DUMMY
+115000           .
+115100/---------------------------------------------------------------*
+115200* Hier wird die Steuerung des KORDOBA-Auftrags durchgefuehrt    *
+115300*---------------------------------------------------------------*
+115400 STEUER-KKA4SG SECTION.
+115500 STEUER-KKA4SG-1001.
+115600     PERFORM INITIALISIERUNG
+115700     EVALUATE KAI4SG1-FUNKTION
+115800     WHEN C-01-INT-ANL-AKSG
+115900       PERFORM VERARB-ANL-AKSG
+116000     WHEN C-01-INT-AEN-AKSG
+116100       PERFORM VERARB-AEN-AKSG
+116200     WHEN OTHER
+116300* KA5002: @@@@@@@@: Unbekannte Funktion @@@@@@@@@@@@@@@@@@@@
+116400       MOVE C-OBJEKT-KA5002       TO H-MELDUNGS-OBJEKT
+116500       MOVE C-KKA4SG              TO GSTMEL-VAR-TEXT-1
+116600       MOVE KAI4SG1-FUNKTION      TO H-FUNKTION
+116700       MOVE H-FUNKTION-MLD        TO GSTMEL-VAR-TEXT-2
+116800       PERFORM MELDUNG-EINTRAGEN
+116900       GO TO PROGRAMM-VERLASSEN
+117000     END-EVALUATE
+117100     .
+117200 STEUER-KKA4SG-1002.
+117300     GO TO PROGRAMM-VERLASSEN.
+117400/---------------------------------------------------------------*
+117500* Pruefen, dass der Kurztext nicht leer ist                     *
+117600*---------------------------------------------------------------*
+117700 PRUEFEN-KURZTEXT-AKSG SECTION.
+117800 PRUEFEN-KURZTEXT-AKSG-1001.
+117900     IF KAI4SG1-KURZTEXT          = SPACE
+118000     THEN
+118100* KA4879: Kurztext darf nicht leer sein @@@@@@@@@@@@@@@@@@@@@@@@@
+118200       MOVE C-OBJEKT-KA4879       TO H-MELDUNGS-OBJEKT
+118300       PERFORM MELDUNG-EINTRAGEN
+118400       GO TO PROGRAMM-VERLASSEN
+118500     END-IF
+118600     .
+118700 PRUEFEN-KURZTEXT-AKSG-1002.
+118800     EXIT.
+118900/---------------------------------------------------------------*
+119000* Neuanlage                                                     *
+119100*---------------------------------------------------------------*
+119200 VERARB-ANL-AKSG SECTION.
+119300 VERARB-ANL-AKSG-1001.
+119400     PERFORM PRUEFEN-KURZTEXT-AKSG
+119500*
+119600     PERFORM PRUEFEN-ANL-AKSG
+119700*
+119800     PERFORM EINGABEBEREICH-FUELLEN-1
+119900*
+120000     PERFORM DB-ZUGRIFF-SCHREIBEN-AKSG
+120100*
+120200     PERFORM AUSGABEBEREICH-FUELLEN-1
+120300     .
+120400 VERARB-ANL-AKSG-1002.
+120500     EXIT.
+120600/---------------------------------------------------------------*
+120700* Pruefen, ob bei Neuanlage bereits ein Schliessungsgrund mit    *
+120800* diesem Code vorhanden ist                                     *
+120900*---------------------------------------------------------------*
+121000 PRUEFEN-ANL-AKSG SECTION.
+121100 PRUEFEN-ANL-AKSG-1001.
+121200     PERFORM DB-ZUGRIFF-LESEN-AKSG
+121300*
+121400     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+121500     THEN
+121600* KA4877: Schliessungsgrund bereits vorhanden @@@@@@@@@@@@@@@@@@
+121700       MOVE C-OBJEKT-KA4877       TO H-MELDUNGS-OBJEKT
+121800       PERFORM MELDUNG-EINTRAGEN
+121900       GO TO PROGRAMM-VERLASSEN
+122000     ELSE
+122100       IF GSOVER-GEWICHT          NOT = C-GEW-ZUSTAND
+122200       THEN
+122300         GO TO PROGRAMM-VERLASSEN
+122400       END-IF
+122500     END-IF
+122600     .
+122700 PRUEFEN-ANL-AKSG-1002.
+122800     EXIT.
+122900/---------------------------------------------------------------*
+123000* Aenderung mit Vorhandensein-Check                             *
+123100*---------------------------------------------------------------*
+123200 VERARB-AEN-AKSG SECTION.
+123300 VERARB-AEN-AKSG-1001.
+123400     PERFORM PRUEFEN-KURZTEXT-AKSG
+123500*
+123600     PERFORM PRUEFEN-AEN-AKSG
+123700*
+123800     PERFORM EINGABEBEREICH-FUELLEN-1
+123900*
+124000     PERFORM DB-ZUGRIFF-SCHREIBEN-AKSG
+124100*
+124200     PERFORM AUSGABEBEREICH-FUELLEN-1
+124300     .
+124400 VERARB-AEN-AKSG-1002.
+124500     EXIT.
+124600/---------------------------------------------------------------*
+124700* Pruefen, ob bei Aenderung der Schliessungsgrund ueberhaupt     *
+124800* vorhanden ist                                                 *
+124900*---------------------------------------------------------------*
+125000 PRUEFEN-AEN-AKSG SECTION.
+125100 PRUEFEN-AEN-AKSG-1001.
+125200     PERFORM DB-ZUGRIFF-LESEN-AKSG
+125300*
+125400     IF GSOVER-GEWICHT            = C-GEW-ZUSTAND
+125500     THEN
+125600* KA4878: Schliessungsgrund nicht vorhanden @@@@@@@@@@@@@@@@@@@@
+125700       MOVE C-OBJEKT-KA4878       TO H-MELDUNGS-OBJEKT
+125800       PERFORM MELDUNG-EINTRAGEN
+125900       GO TO PROGRAMM-VERLASSEN
+126000     ELSE
+126100       IF GSOVER-GEWICHT          NOT = C-GEW-NICHT-GESETZT
+126200       THEN
+126300         GO TO PROGRAMM-VERLASSEN
+126400       END-IF
+126500     END-IF
+126600     .
+126700 PRUEFEN-AEN-AKSG-1002.
+126800     EXIT.
+126900/---------------------------------------------------------------*
+127000* Lesender TABEX-Zugriff KA00AKSG                               *
+127100*---------------------------------------------------------------*
+127200 DB-ZUGRIFF-LESEN-AKSG SECTION.
+127300 DB-ZUGRIFF-LESEN-AKSG-1001.
+127400     MOVE KAI4SG1-GRUND-CODE      TO KAI0AKH-GRUND-CODE
+127500*
+127600     CALL "CGSTAB"
+127700     USING C-TAB-LESEN-EQUAL
+127800           C-KONFIG-ID-KA
+127900           C-OBJEKT-TAB-KA00AKSG
+128000           GSOVER-VERSTAENDIGUNGSBEREICH
+128100           KAI0AKH-EINGABEBEREICH
+128200           KAO0AKH-AUSGABEBEREICH
+128300           GSTTAB-EIN-AUSGABEBEREICH
+128400     END-CALL
+128500     .
+128600 DB-ZUGRIFF-LESEN-AKSG-1002.
+128700     EXIT.
+128800/---------------------------------------------------------------*
+128900* Schreibender TABEX-Zugriff KA00AKSG                           *
+129000*---------------------------------------------------------------*
+129100 DB-ZUGRIFF-SCHREIBEN-AKSG SECTION.
+129200 DB-ZUGRIFF-SCHREIBEN-AKSG-1001.
+129300     CALL "CGSTAB"
+129400     USING C-TAB-SCHREIBEN-EQUAL
+129500           C-KONFIG-ID-KA
+129600           C-OBJEKT-TAB-KA00AKSG
+129700           GSOVER-VERSTAENDIGUNGSBEREICH
+129800           KAI0AKH-EINGABEBEREICH
+129900           KAO0AKH-AUSGABEBEREICH
+130000           GSTTAB-EIN-AUSGABEBEREICH
+130100     END-CALL
+130200*
+130300     EVALUATE GSOVER-GEWICHT
+130400       WHEN C-GEW-NICHT-GESETZT
+130500         CONTINUE
+130600       WHEN C-GEW-ZUSTAND
+130700         CONTINUE
+130800       WHEN OTHER
+130900         GO TO PROGRAMM-VERLASSEN
+131000     END-EVALUATE
+131100     .
+131200 DB-ZUGRIFF-SCHREIBEN-AKSG-1002.
+131300     EXIT.
+131400/---------------------------------------------------------------*
+131500* Eingabebereich fuellen KAI0AKH/KAO0AKH (Schluessel und Daten) *
+131600*---------------------------------------------------------------*
+131700 EINGABEBEREICH-FUELLEN-1 SECTION.
+131800 EINGABEBEREICH-FUELLEN-1-1001.
+131900     MOVE KAI4SG1-GRUND-CODE      TO KAI0AKH-GRUND-CODE
+132000     MOVE KAI4SG1-GRUND-CODE      TO KAO0AKH-GRUND-CODE
+132100     MOVE KAI4SG1-KURZTEXT        TO KAO0AKH-KURZTEXT
+132200     MOVE KAI4SG1-LANGTEXT        TO KAO0AKH-LANGTEXT
+132300     MOVE KAI4SG1-AKTIV           TO KAO0AKH-AKTIV
+132400     .
+132500 EINGABEBEREICH-FUELLEN-1-1002.
+132600     EXIT.
+132700/---------------------------------------------------------------*
+132800* Ausgabebereich fuellen KAO4SG1                                *
+132900*---------------------------------------------------------------*
+133000 AUSGABEBEREICH-FUELLEN-1 SECTION.
+133100 AUSGABEBEREICH-FUELLEN-1-1001.
+133200     MOVE KAO0AKH-GRUND-CODE      TO KAO4SG1-GRUND-CODE
+133300     MOVE KAO0AKH-KURZTEXT        TO KAO4SG1-KURZTEXT
+133400     MOVE KAO0AKH-LANGTEXT        TO KAO4SG1-LANGTEXT
+133500     MOVE KAO0AKH-AKTIV           TO KAO4SG1-AKTIV
+133600     .
+133700 AUSGABEBEREICH-FUELLEN-1-1002.
+133800     EXIT.
+133900/---------------------------------------------------------------*
+134000* Programminitialisierung                                       *
+134100*---------------------------------------------------------------*
+134200 INITIALISIERUNG SECTION.
+134300 INITIALISIERUNG-1001.
+134400     INITIALIZE                   GSTMEL-TRANSIENTER-BEREICH
+134500     MOVE SPACE                   TO H-FUNKTION
+134600*
+134700     PERFORM LESEN-ANMELDEDATEN
+134800     .
+134900 INITIALISIERUNG-1002.
+135000     EXIT.
+135100/---------------------------------------------------------------*
+135200* Lesen der Anmeldedaten                                        *
+135300*---------------------------------------------------------------*
+135400 LESEN-ANMELDEDATEN SECTION.
+135500 LESEN-ANMELDEDATEN-1001.
+135600     CALL "CGSTAB"
+135700     USING C-TAB-ANM-DAT-LESEN
+135800           C-KONFIG-ID-GS
+135900           C-OBJEKT-TAB-ANMELDEDATEN
+136000           GSOVER-VERSTAENDIGUNGSBEREICH
+136100           DUMMY
+136200           GSO0ANM-AUSGABEBEREICH
+136300           GSTTAB-EIN-AUSGABEBEREICH
+136400     END-CALL
+136500
+136600     IF GSOVER-GEWICHT            NOT = C-GEW-NICHT-GESETZT
+136700     THEN
+136800       GO TO PROGRAMM-VERLASSEN
+136900     ELSE
+137000       MOVE GSO0ANM-SPRACHE-KZ    TO H-SPRACHE-KZ
+137100       IF NOT SPRACHE-ENGLISCH
+137200       THEN
+137300         SET SPRACHE-DEUTSCH      TO TRUE
+137400       END-IF
+137500     END-IF
+137600      .
+137700 LESEN-ANMELDEDATEN-1002.
+137800     EXIT.
+137900/---------------------------------------------------------------*
+138000* Meldung eintragen                                             *
+138100*---------------------------------------------------------------*
+138200 MELDUNG-EINTRAGEN SECTION.
+138300 MELDUNG-EINTRAGEN-1001.
+138400     CALL "CGSMEL"
+138500     USING C-MEL-EINTRAGEN
+138600           C-KONFIG-ID-KA
+138700           H-MELDUNGS-OBJEKT
+138800           GSOVER-VERSTAENDIGUNGSBEREICH
+138900           H-SPRACHE-KZ
+139000           GSOMEL-AUSGABEBEREICH
+139100           GSTMEL-TRANSIENTER-BEREICH
+139200     END-CALL
+139300*
+139400     IF GSOVER-GEWICHT            > C-GEW-FEHLER
+139500     THEN
+139600       GO TO PROGRAMM-VERLASSEN
+139700     ELSE
+139800       MOVE H-MELDUNGS-OBJEKT     TO GSOVER-RETURNCODE
+139900     END-IF
+140000     .
+140100 MELDUNG-EINTRAGEN-1002.
+140200     EXIT.
+140300/*-------------------------------------------------------------*
+140400* Meldungen aus Meldungspool loeschen.                         *
+140500*--------------------------------------------------------------*
+140600 MELDUNG-AUSTRAGEN SECTION.
+140700 MELDUNG-AUSTRAGEN-1001.
+140800     CALL "CGSMEL"
+140900     USING C-MEL-AUSTRAGEN
+141000           C-KONFIG-ID-KA
+141100           C-OBJEKT-MEL-GSPOOL
+141200           GSOVER-VERSTAENDIGUNGSBEREICH
+141300           DUMMY
+141400           GSOMEL-AUSGABEBEREICH
+141500           GSTMEL-TRANSIENTER-BEREICH
+141600
+141700     IF GSOMEL-MAX-GEW > C-GEW-WARNUNG
+141800     THEN
+141900       GO TO PROGRAMM-VERLASSEN
+142000     END-IF
+142100     .
+142200 MELDUNG-AUSTRAGEN-1002.
+142300     EXIT.
+142400/---------------------------------------------------------------*
+142500* Verlassen des Programms ueber einen Ausstiegspunkt            *
+142600*---------------------------------------------------------------*
+142700 PROGRAMM-VERLASSEN SECTION.
+142800 PROGRAMM-VERLASSEN-1001.
+142900     EXIT PROGRAM.
+143000 PROGRAMM-VERLASSEN-1002.
+143100     EXIT.
