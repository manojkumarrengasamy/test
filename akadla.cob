@@ -0,0 +1,365 @@
+000010* ELEMENTKOPF-COBOL-SOURCE ********************************%*
+000100*@CR                                                              CCC
+000150* COPYRIGHT (C) 2018                                              CCC
+000151* Fidelity National Information Services, Inc. and/or its         CCC
+000152* subsidiaries - All Rights Reserved worldwide.                   CCC
+000153* This document is protected under the trade secret and           CCC
+000154* copyright laws as the property of Fidelity National             CCC
+000155* Information Services, Inc. and/or its subsidiaries.             CCC
+000156* Copying, reproduction or distribution should be limited         CCC
+000157* and only to employees with a ( need to know )                   CCC
+000158* to do their job. Any disclosure of this document                CCC
+000159* to third parties is strictly prohibited.                        CCC
+000160*@CR
+000160*
+000160* ELEMENTIDENTIFIKATION :
+000160* -----------------------
+000160*
+000160*@a_element_info
+000160*@Titel         : Ausgangsschnittstelle geschlossener APOs
+000160*@Elementname   : akadla.cob
+000160*@Elementtyp    : cob
+000160*@Version       : k151-00001
+000160*@Produkt       : ak
+000160*@Liefertiefe   : nur_lesen
+000160*@Kategorie     : sao
+000160*@BatchDialog   : batch
+000160*@Pruefe_aekz   : j
+000160*@e_element_info
+000160*
+001000*@Title        : Ausgangsschnittstelle geschlossener APOs       *
+001100* Verfasser    : Michael Brandtner                          *
+001200* Erstelldatum : 26.03.2023                                 *
+001300*                                                           *
+002000*@A-ELEMENTBESCHREIBUNG                                     *
+002100* Modul-Beschreibung:                                       *
+002200* ------------------                                        *
+002300* Batchprogramm, das zeilenweise KA_TABLE_SCH durchsucht    *
+002400* (CGSTAB, analog LESEN-SCH-ZEILE in AKAARC) und alle        *
+002500* Schliessungen im Status 8 (C-STATUS-GESCHLOSSEN) ermit-   *
+002600* telt, deren SCH-DATUM-ANLAGE nach dem Stand des letzten   *
+002700* Laufs liegt (DLASTAND, ein einzelner Merker-Satz, der     *
+002800* nach jedem Lauf auf das aktuelle Laufdatum fortgeschrie-  *
+002900* ben wird) - dadurch liefert jeder Lauf unabhaengig vom    *
+003000* tatsaechlichen Scheduling-Takt (stuendlich, taeglich, ...) *
+003100* jede Schliessung genau einmal an das nachgelagerte        *
+003200* Archivsystem. Fuer jede ermittelte Schliessung werden     *
+003300* ueber AKA5OF (Funktion 01-STD-APO-LIST-Z-SCH, genau wie   *
+003400* in AKAARC und AKAC5AL fuer die Suche "APOs zu einer       *
+003500* Schliessung") alle zugehoerigen Abstimmpositionen gele-   *
+003600* sen und je Position ein Satz (Schluesselfelder, Schlies-  *
+003700* sungsnummer, schliessender Bearbeiter KA0SCH-SCH-USER-    *
+003800* SCHLIESS sowie die Positions-Bemerkung KAO5OF2-APO-       *
+003900* BEMERKUNG) in die Ausgangsdatei DLAAUS geschrieben. Im    *
+004000* Gegensatz zu AKAARC werden weder die Abstimmpositionen    *
+004100* noch der Schliessungssatz entfernt - diese Schnittstelle  *
+004200* liest nur, die eigentliche Archivierung/Bereinigung       *
+004300* bleibt weiterhin Aufgabe von AKAARC.                      *
+004400*@E-ELEMENTBESCHREIBUNG                                     *
+004500*                                                           *
+004600*@A-COBOL-COPY                                              *
+004700* Benoetigte COBOL-Copies:                                  *
+004800* DCTGRCGE   : RETURNCODE GEWICHTE                          *
+004900* CGSOVER    : VERSTAENDIGUNGSBEREICH                       *
+005000* CKA0SCH    : ZEILENWEISER ZUGRIFF AUF KA_TABLE_SCH        *
+005100* CKAI5OF2   : EINGABEBEREICH AKA5OF (Suche zu Schliessung) *
+005200* CKAO5OF2   : AUSGABEBEREICH AKA5OF                        *
+005300* DKAXIND    : INDICES AKA5OF                               *
+005400* CKAXIND    : INDICES AKA5OF                                *
+005500*@E-COBOL-COPY                                              *
+005600*
+005700* AENDERUNGSPROTOKOLL:                                      *
+005800* --------------------                                      *
+005900* D01 R49062                                                *     D01
+006000*     Neuanlage - Ausgangsschnittstelle geschlossener APOs   *     D01
+006100*     fuer nachgelagerte Archiv-/Records-Retention-Systeme.  *     D01
+006200*     Datum: 26.03.2023                          NKZ: MBR   *     D01
+006300*                                                           *     D01
+006310* D02 R49062                                                *     D02
+006320*     Mainline lief nach der Verarbeitung ohne STOP RUN in   *     D02
+006330*     die naechste Programmsektion durch. STOP RUN ergaenzt. *     D02
+006340*     Datum: 01.07.2023                          NKZ: DNK   *     D02
+006350*                                                           *     D02
+006400* ENDE ELEMENTKOPF ******************************************
+006500/
+006600 IDENTIFICATION DIVISION.
+006700 PROGRAM-ID. AKADLA.
+006800 ENVIRONMENT DIVISION.
+006900 CONFIGURATION SECTION.
+007000 SPECIAL-NAMES.
+007100     DECIMAL-POINT                IS COMMA.
+007200 INPUT-OUTPUT SECTION.
+007300 FILE-CONTROL.
+007400     SELECT DLASTAND              ASSIGN TO "DLASTAND"
+007500                                  ORGANIZATION IS LINE SEQUENTIAL.
+007600     SELECT DLAAUS                ASSIGN TO "DLAAUS"
+007700                                  ORGANIZATION IS LINE SEQUENTIAL.
+007800 DATA DIVISION.
+007900 FILE SECTION.
+008000 FD  DLASTAND
+008100     RECORDING MODE IS F.
+008200 01  DLA-STAND-SATZ.
+008300     05 DLA-ST-LETZTES-LAUFDATUM  PIC 9(008).
+008400 FD  DLAAUS
+008500     RECORDING MODE IS F.
+008600 01  DLA-DRUCKZEILE               PIC X(150).
+008700*---------------------------------------------------------------*
+008800* WORKING-STORAGE-Section                                       *
+008900*---------------------------------------------------------------*
+009000 WORKING-STORAGE SECTION.
+009100 01  VERS-INF.
+009200     05  FILLER PIC X(13) VALUE "ELEM=akadla  ".
+009300     05  FILLER PIC X(15) VALUE "VERS=k151-00001".
+009400/---------------------------------------------------------------*
+009500* Konstanten                                                    *
+009600*---------------------------------------------------------------*
+009700 01  GS-KONSTANTEN.
+009800     20 C-KONFIG-ID-KA            PIC X(002) VALUE "KA".
+009900     20 C-AKADLA                  PIC X(006) VALUE "AKADLA".
+010000     20 C-OBJEKT-TAB-KA03SCH      PIC X(009) VALUE "KA03SCH".
+010100     20 C-TAB-LESEN-ZEILE         PIC X(040) VALUE "LESEN-ZEILE".
+010200     20 C-01-STD-APO-LIST-Z-SCH   PIC X(040)
+010300                                  VALUE "01-STD-APO-LIST-Z-SCH".
+010400     20 C-1                       PIC 9(004) COMP-5 VALUE 1.
+010500     20 C-N                       PIC X(001) VALUE "N".
+010600 01  C-STATI.
+010700     05 C-STATUS-GESCHLOSSEN      PIC 9(001) VALUE 8.
+010800/---------------------------------------------------------------*
+010900* Formatzeile Ausgangsdatei DLAAUS                               *
+011000*---------------------------------------------------------------*
+011100 01  DLA-DETAIL.
+011200     05 DLA-D-LAUFDATUM           PIC 9(008).
+011300     05 FILLER                    PIC X(001) VALUE SPACE.
+011400     05 DLA-D-SCHLIESSUNGSNR      PIC 9(012).
+011500     05 FILLER                    PIC X(001) VALUE SPACE.
+011600     05 DLA-D-AK-NUMMER           PIC 9(005).
+011700     05 FILLER                    PIC X(001) VALUE SPACE.
+011800     05 DLA-D-APO-HERKUNFT        PIC X(004).
+011900     05 FILLER                    PIC X(001) VALUE SPACE.
+012000     05 DLA-D-APO-KONTO-ID        PIC X(020).
+012100     05 FILLER                    PIC X(001) VALUE SPACE.
+012200     05 DLA-D-APO-VALUTA          PIC 9(008).
+012300     05 FILLER                    PIC X(001) VALUE SPACE.
+012400     05 DLA-D-APO-BETRAG          PIC S9(011)V99.
+012500     05 FILLER                    PIC X(001) VALUE SPACE.
+012600     05 DLA-D-APO-WAEHRUNG        PIC X(003).
+012700     05 FILLER                    PIC X(001) VALUE SPACE.
+012800     05 DLA-D-SCH-USER-SCHLIESS   PIC X(008).
+012900     05 FILLER                    PIC X(001) VALUE SPACE.
+013000     05 DLA-D-APO-BEMERKUNG       PIC X(040).
+013100     05 FILLER                    PIC X(016).
+013200/---------------------------------------------------------------*
+013300* Meldungsgewichte                                              *
+013400*---------------------------------------------------------------*
+013500  COPY DCTGRCGE.
+013600/---------------------------------------------------------------*
+013700* Verstaendigungsbereich, Indices, Auftragsschnittstelle AKA5OF *
+013800*---------------------------------------------------------------*
+013900  COPY CGSOVER.
+014000  COPY DKAXIND.
+014100  COPY CKAXIND.
+014200  COPY CKAI5OF2.
+014300  COPY CKAO5OF2.
+014400/---------------------------------------------------------------*
+014500* Zeilenweiser Zugriff auf KA_TABLE_SCH                         *
+014600*---------------------------------------------------------------*
+014700  COPY CKA0SCH.
+014800/---------------------------------------------------------------*
+014900* Hilfsvariable                                                 *
+015000*---------------------------------------------------------------*
+015100 01  H-LFD-ZEILE                  PIC 9(009) COMP-3.
+015200 01  H-NAECHSTE-ZEILE             PIC 9(009) COMP-3.
+015300 01  H-SATZ-STATUS                PIC X(001).
+015400     88 SCH-GEFUNDEN              VALUE "J".
+015500     88 SCH-N-GEFUNDEN            VALUE "N".
+015600 01  H-LAUFDATUM                  PIC 9(008).
+015700 01  H-LETZTE-EXTRAKTION          PIC 9(008).
+015800 01  H-INDEX                      PIC 9(003) COMP-3.
+015900 01  H-ZAEHLER                    PIC 9(003) COMP-3.
+016000 01  DUMMY                        PIC X(001).
+016100/---------------------------------------------------------------*
+016200* Programmschalter                                              *
+016300*---------------------------------------------------------------*
+016400 01  H-STAND-N-VORHANDEN          PIC X(001).
+016500     88 STAND-VORHANDEN           VALUE "J".
+016600     88 STAND-N-VORHANDEN         VALUE "N".
+016700/****************************************************************
+016800 PROCEDURE DIVISION.
+016900*****************************************************************
+017000 0000-MAINLINE SECTION.
+017100 0000-MAINLINE-1001.
+017200     PERFORM 1000-INITIALISIERUNG THRU 1000-INITIALISIERUNG-EXIT
+017300     PERFORM 2000-VERARBEITUNG    THRU 2000-VERARBEITUNG-EXIT
+017400     PERFORM 3000-STAND-SCHREIBEN THRU 3000-STAND-SCHREIBEN-EXIT
+017500     PERFORM 9999-EXIT            THRU 9999-EXIT-EXIT
+017550     STOP RUN                                                     D02
+017600     .
+017700 0000-MAINLINE-1002.
+017800     EXIT.
+017900/---------------------------------------------------------------*
+018000* Initialisierung                                                *
+018100*---------------------------------------------------------------*
+018200 1000-INITIALISIERUNG SECTION.
+018300 1000-INITIALISIERUNG-1001.
+018400     OPEN INPUT  DLASTAND
+018500     READ DLASTAND
+018600       AT END
+018700         SET STAND-N-VORHANDEN    TO TRUE
+018800       NOT AT END
+018900         SET STAND-VORHANDEN      TO TRUE
+019000     END-READ
+019100     CLOSE DLASTAND
+019200     IF STAND-VORHANDEN
+019300        AND DLA-ST-LETZTES-LAUFDATUM
+019400                                  NUMERIC
+019500     THEN
+019600       MOVE DLA-ST-LETZTES-LAUFDATUM
+019700                                  TO H-LETZTE-EXTRAKTION
+019800     ELSE
+019900       MOVE ZERO                  TO H-LETZTE-EXTRAKTION
+020000     END-IF
+020100     OPEN OUTPUT DLAAUS
+020200     ACCEPT H-LAUFDATUM           FROM DATE YYYYMMDD
+020300     MOVE D-KAXIND-INDICES        TO KAXIND-INDICES
+020400     .
+020500 1000-INITIALISIERUNG-1002.
+020600 1000-INITIALISIERUNG-EXIT.
+020700     EXIT.
+020800/---------------------------------------------------------------*
+020900* Verarbeitung: alle Schliessungen durchlaufen                  *
+021000*---------------------------------------------------------------*
+021100 2000-VERARBEITUNG SECTION.
+021200 2000-VERARBEITUNG-1001.
+021300     MOVE C-1                     TO H-LFD-ZEILE
+021400     PERFORM 2100-LESEN-SCH-ZEILE THRU 2100-LESEN-SCH-ZEILE-EXIT
+021500     PERFORM UNTIL SCH-N-GEFUNDEN
+021600       IF KA0SCH-SCH-STATUS       = C-STATUS-GESCHLOSSEN
+021700          AND KA0SCH-SCH-DATUM-ANLAGE
+021800                                  > H-LETZTE-EXTRAKTION
+021900       THEN
+022000         PERFORM 2200-SCH-EXTRAHIEREN
+022100                                  THRU 2200-SCH-EXTRAHIEREN-EXIT
+022200       END-IF
+022300       MOVE H-NAECHSTE-ZEILE      TO H-LFD-ZEILE
+022400       PERFORM 2100-LESEN-SCH-ZEILE
+022500                                  THRU 2100-LESEN-SCH-ZEILE-EXIT
+022600     END-PERFORM
+022700     .
+022800 2000-VERARBEITUNG-1002.
+022900 2000-VERARBEITUNG-EXIT.
+023000     EXIT.
+023100/---------------------------------------------------------------*
+023200* Zeile aus KA_TABLE_SCH lesen                                  *
+023300*---------------------------------------------------------------*
+023400 2100-LESEN-SCH-ZEILE SECTION.
+023500 2100-LESEN-SCH-ZEILE-1001.
+023600     MOVE H-LFD-ZEILE             TO KA0SCH-ZEILENNUMMER
+023700     CALL "CGSTAB" USING
+023800          C-TAB-LESEN-ZEILE
+023900          C-KONFIG-ID-KA
+024000          C-OBJEKT-TAB-KA03SCH
+024100          GSOVER-VERSTAENDIGUNGSBEREICH
+024200          KA0SCH-EINGABEBEREICH
+024300          KA0SCH-AUSGABEBEREICH
+024400          DUMMY
+024500     END-CALL
+024600     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+024700     THEN
+024800       SET SCH-GEFUNDEN           TO TRUE
+024900       ADD C-1 TO H-LFD-ZEILE     GIVING H-NAECHSTE-ZEILE
+025000         ON SIZE ERROR CONTINUE
+025100       END-ADD
+025200     ELSE
+025300       SET SCH-N-GEFUNDEN         TO TRUE
+025400     END-IF
+025500     .
+025600 2100-LESEN-SCH-ZEILE-1002.
+025700 2100-LESEN-SCH-ZEILE-EXIT.
+025800     EXIT.
+025900/---------------------------------------------------------------*
+026000* Abstimmpositionen einer geschlossenen Schliessung ueber AKA5OF *
+026100* (Funktion 01-STD-APO-LIST-Z-SCH, wie in AKAARC/AKAC5AL)        *
+026200* an die Ausgangsdatei melden                                    *
+026300*---------------------------------------------------------------*
+026400 2200-SCH-EXTRAHIEREN SECTION.
+026500 2200-SCH-EXTRAHIEREN-1001.
+026600     MOVE C-01-STD-APO-LIST-Z-SCH TO KAI5OF2-FUNKTION
+026700     MOVE C-N               TO KAI5OF2-ANF-KZ-AUFSETZ-ZUGRIFF
+026800     MOVE 200                     TO KAI5OF2-ANF-ANZ-TREFFER
+026900     MOVE KA0SCH-SCHLIESSUNGSNR   TO KAI5OF2-SCHLIESSUNGSNR
+027000     CALL "AKA5OF" USING
+027100          C-01-STD-APO-LIST-Z-SCH
+027200          C-KONFIG-ID-KA
+027300          C-AKADLA
+027400          GSOVER-VERSTAENDIGUNGSBEREICH
+027500          KAI5OF2-EINGABEBEREICH
+027600          KAO5OF2-AUSGABEBEREICH
+027700          DUMMY
+027800          KAXIND-INDICES
+027900     END-CALL
+028000     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+028100        AND KAO5OF2-IND-LETZT      NOT = ZERO
+028200     THEN
+028300       MOVE 1                     TO H-INDEX
+028400       MOVE KAO5OF2-IND-LETZT      TO H-ZAEHLER
+028500       PERFORM 2210-APO-SATZ-SCHREIBEN
+028600                          THRU 2210-APO-SATZ-SCHREIBEN-EXIT
+028700                          VARYING H-INDEX FROM 1 BY 1
+028800                          UNTIL H-INDEX > H-ZAEHLER
+028900     END-IF
+029000     .
+029100 2200-SCH-EXTRAHIEREN-1002.
+029200 2200-SCH-EXTRAHIEREN-EXIT.
+029300     EXIT.
+029400/---------------------------------------------------------------*
+029500* Eine Abstimmposition in die Ausgangsdatei schreiben            *
+029600*---------------------------------------------------------------*
+029700 2210-APO-SATZ-SCHREIBEN SECTION.
+029800 2210-APO-SATZ-SCHREIBEN-1001.
+029900     INITIALIZE DLA-DETAIL
+030000     MOVE H-LAUFDATUM             TO DLA-D-LAUFDATUM
+030100     MOVE KA0SCH-SCHLIESSUNGSNR   TO DLA-D-SCHLIESSUNGSNR
+030200     MOVE KA0SCH-AK-NUMMER        TO DLA-D-AK-NUMMER
+030300     MOVE KAO5OF2-APO-HERKUNFT (H-INDEX)
+030400                                  TO DLA-D-APO-HERKUNFT
+030500     MOVE KAO5OF2-APO-KONTO-ID-ABSTIMM (H-INDEX)
+030600                                  TO DLA-D-APO-KONTO-ID
+030700     MOVE KAO5OF2-APO-VALUTA (H-INDEX)
+030800                                  TO DLA-D-APO-VALUTA
+030900     MOVE KAO5OF2-APO-BETRAG (H-INDEX)
+031000                                  TO DLA-D-APO-BETRAG
+031100     MOVE KAO5OF2-APO-WAEHRUNG (H-INDEX)
+031200                                  TO DLA-D-APO-WAEHRUNG
+031300     MOVE KA0SCH-SCH-USER-SCHLIESS
+031400                                  TO DLA-D-SCH-USER-SCHLIESS
+031500     MOVE KAO5OF2-APO-BEMERKUNG (H-INDEX)
+031600                                  TO DLA-D-APO-BEMERKUNG
+031700     MOVE DLA-DETAIL              TO DLA-DRUCKZEILE
+031800     WRITE DLA-DRUCKZEILE
+031900     .
+032000 2210-APO-SATZ-SCHREIBEN-1002.
+032100 2210-APO-SATZ-SCHREIBEN-EXIT.
+032200     EXIT.
+032300/---------------------------------------------------------------*
+032400* Laufdatum als neuen Extraktionsstand fortschreiben             *
+032500*---------------------------------------------------------------*
+032600 3000-STAND-SCHREIBEN SECTION.
+032700 3000-STAND-SCHREIBEN-1001.
+032800     MOVE H-LAUFDATUM             TO DLA-ST-LETZTES-LAUFDATUM
+032900     OPEN OUTPUT DLASTAND
+033000     WRITE DLA-STAND-SATZ
+033100     CLOSE DLASTAND
+033200     .
+033300 3000-STAND-SCHREIBEN-1002.
+033400 3000-STAND-SCHREIBEN-EXIT.
+033500     EXIT.
+033600/---------------------------------------------------------------*
+033700* Programmende                                                  *
+033800*---------------------------------------------------------------*
+033900 9999-EXIT SECTION.
+034000 9999-EXIT-1001.
+034100     CLOSE DLAAUS
+034200     .
+034300 9999-EXIT-1002.
+034400 9999-EXIT-EXIT.
+034500     EXIT.
