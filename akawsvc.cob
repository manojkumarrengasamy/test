@@ -0,0 +1,426 @@
+000010* ELEMENTKOPF-COBOL-SOURCE ********************************%*
+000100*@CR                                                              CCC
+000150* COPYRIGHT (C) 2018                                              CCC
+000151* Fidelity National Information Services, Inc. and/or its         CCC
+000152* subsidiaries - All Rights Reserved worldwide.                   CCC
+000153* This document is protected under the trade secret and           CCC
+000154* copyright laws as the property of Fidelity National             CCC
+000155* Information Services, Inc. and/or its subsidiaries.             CCC
+000156* Copying, reproduction or distribution should be limited         CCC
+000157* and only to employees with a ( need to know )                   CCC
+000158* to do their job. Any disclosure of this document                CCC
+000159* to third parties is strictly prohibited.                        CCC
+000160*@CR
+000160*
+000160* ELEMENTIDENTIFIKATION :
+000160* -----------------------
+000160*
+000160*@a_element_info
+000160*@Titel         : Service-Fassade fuer lesende KORDOBA-Auftraege
+000160*@Elementname   : akawsvc.cob
+000160*@Elementtyp    : cob
+000160*@Version       : k151-00001
+000160*@Produkt       : ak
+000160*@Liefertiefe   : nur_lesen
+000160*@Kategorie     : sao
+000160*@BatchDialog   : beides
+000160*@Pruefe_aekz   : j
+000160*@e_element_info
+000160*
+001000*@Title        : Service-Fassade fuer lesende KORDOBA-Auftraege *
+001100* Verfasser    : Klaus Lehmann                              *
+001200* Erstelldatum : 25.09.2022                                 *
+001400*                                                           *
+001500*@A-ELEMENTBESCHREIBUNG                                     *
+001600* Modul-Beschreibung:                                       *
+001700* ------------------                                        *
+001800* KORDOBA-Auftrag im ueblichen CGSAUF-Aufrufformat           *
+001900* (AUF-FUNKTION/KONFIG-ID/OBJEKT-AUFTRAGS-ID/                *
+002000* GSOVER-VERSTAENDIGUNGSBEREICH/Eingabe-/Ausgabebereich/     *
+002100* Indices), der die drei lesenden Zugriffe buendelt, die     *
+002200* die Online-Dialoge AKAC5AL (Suche), AKAC5AP (Detail) und   *
+002300* der StandAlone-Auftrag AKASAL (Salden) bereits einzeln     *
+002400* anbieten - fuer SUCHE/DETAIL werden dieselben KORDOBA-     *
+002500* Auftraege (AKA5OF 01-STD-APO-LIST-SUCHE, KKA5AP            *
+002600* 01-INT-LES-APO-DETAIL, KKA5SL 01-INT-LES-SCH-DETAIL)        *
+002700* angesprochen, die AKAC5AL/AKAC5AP selbst intern nutzen,     *
+002800* da diese beiden Dialoge ueber GSCI-STEUERDATEN (Bildschirm- *
+002900* Kontext) laufen und sich nicht direkt fernaufrufen lassen;  *
+003000* fuer SALDEN wird AKASAL selbst ueber CGSAUF angesprochen,   *
+003100* da AKASAL bereits ein sauberer StandAlone-Auftrag ist.      *
+003200* HINWEIS: Die eigentliche HTTP/JSON-Anbindung (der REST-     *
+003300* Endpunkt, ueber den das Reporting-Portal diesen Auftrag     *
+003400* erreicht) liegt ausserhalb dieses Bestands - AKAWSVC ist    *
+003500* die COBOL-seitige Fassade, die eine solche Anbindung (z.B.  *
+003600* ueber CICS Web Services/z/OS Connect) per CGSAUF anspricht. *
+003700*@E-ELEMENTBESCHREIBUNG                                     *
+003800*                                                           *
+003900*@A-COBOL-COPY                                              *
+004000* Benoetigte COBOL-Copies:                                  *
+004100* DCTGRCGE   : RETURNCODE GEWICHTE                          *
+004200* CGSOVER    : VERSTAENDIGUNGSBEREICH                       *
+004300* CKAXIND    : INDICES                                      *
+004400* CKAI5OF2   : EINGABEBEREICH AKA5OF                        *
+004500* CKAI5OF3   : EINGABEBEREICH AKA5OF                        *
+004600* CKAO5OF2   : AUSGABEBEREICH AKA5OF                        *
+004700* CKAI5AP1   : EINGABEBEREICH KKA5AP                        *
+004800* CKAO5AP1   : AUSGABEBEREICH KKA5AP                        *
+004900* CKAI5SL1   : EINGABEBEREICH KKA5SL                        *
+005000* CKAO5SL1   : AUSGABEBEREICH KKA5SL                        *
+005100* CKAISAL1   : EINGABEBEREICH AKASAL                        *
+005200* CKAOSAL1   : AUSGABEBEREICH AKASAL                        *
+005300* CKAIWSVC   : EINGABEBEREICH AUFTRAG AKAWSVC                *
+005400* CKAOWSVC   : AUSGABEBEREICH AUFTRAG AKAWSVC                *
+005410* CKAI0AKT   : EINGABEBEREICH TABELLE KA00AKST (API-TOKEN)   *
+005420* CKAO0AKT   : AUSGABEBEREICH TABELLE KA00AKST (API-TOKEN)   *
+005430* CGSTTAB    : EIN-/AUSGABEBEREICH CGSTAB                    *
+005500*@E-COBOL-COPY                                              *
+005600*                                                           *
+090000* AENDERUNGSPROTOKOLL:                                      *
+090050* --------------------                                      *
+090051* D01 R81312                                                *     D01
+090052*     Neuanlage - Service-Fassade AKAWSVC fuer die lesenden *     D01
+090053*     Auftraege AKAC5AL/AKAC5AP/AKASAL, aufrufbar wie jeder  *     D01
+090054*     andere KORDOBA-Auftrag ueber CGSAUF.                  *     D01
+090055*     Datum: 25.09.2022                          NKZ: KLM   *     D01
+090056*                                                           *     D01
+090057* D02 R79648                                                *     D02
+090058*     Service SALDEN liefert jetzt in KAOWSVC-SALDEN auch    *     D02
+090059*     fertige Drill-Through-Suchkriterien (Abstimmkreis-Nr   *     D02
+090060*     und Status "offen") mit, damit ein aufrufendes Portal  *     D02
+090061*     von einer angezeigten Salden-Zeile direkt in die        *     D02
+090062*     Funktion SUCHE verzweigen kann, ohne die Kriterien      *     D02
+090063*     selbst herleiten zu muessen.                            *     D02
+090064*     Datum: 04.02.2023                          NKZ: FNK    *     D02
+090065*                                                           *     D02
+090066* D03 R52029                                                *     D03
+090067*     Neue Funktion TOKEN-PRUEFEN: ein Aufrufer kann in      *     D03
+090068*     KAIWSVC-API-TOKEN wahlweise einen Service-Token        *     D03
+090069*     angeben, der gegen die Tabelle KA00AKST (Pflege        *     D03
+090070*     ueber KKA4ST) geprueft wird, statt sich ueber eine     *     D03
+090071*     interaktive Anmeldung auszuweisen. Bleibt das Feld     *     D03
+090072*     SPACE, aendert sich am bisherigen, ueber CGSBER        *     D03
+090073*     abgesicherten Ablauf nichts.                           *     D03
+090074*     Datum: 24.08.2023                          NKZ: KAL    *     D03
+090075*                                                           *     D03
+100000* ENDE ELEMENTKOPF ******************************************
+100100/
+100200 IDENTIFICATION DIVISION.
+100300 PROGRAM-ID. AKAWSVC.
+100400 ENVIRONMENT DIVISION.
+100500 CONFIGURATION SECTION.
+100600 SPECIAL-NAMES.
+100700     DECIMAL-POINT                IS COMMA.
+100800 DATA DIVISION.
+100900 WORKING-STORAGE SECTION.
+101000 01  VERS-INF.
+101100     05  FILLER PIC X(13) VALUE "ELEM=akawsvc ".
+101200     05  FILLER PIC X(15) VALUE "VERS=k151-00001".
+101300/---------------------------------------------------------------*
+101400* Konstanten                                                    *
+101500*---------------------------------------------------------------*
+101600 01  GS-KONSTANTEN.
+101700     20 C-KONFIG-ID-KA            PIC X(002) VALUE "KA".
+101800     20 C-AKAWSVC                 PIC X(008) VALUE "AKAWSVC".
+101900     20 C-AKASAL                  PIC X(008) VALUE "AKASAL".
+102000     20 C-OBJEKT-AUFTRAG-KKA5AP   PIC X(020) VALUE "KKA5AP".
+102100     20 C-OBJEKT-AUFTRAG-KKA5SL   PIC X(020) VALUE "KKA5SL".
+102200     20 C-AUF-AUFRUF-AL           PIC X(040) VALUE "AUFRUF-AL".
+102300     20 C-01-STD-APO-LIST-SUCHE   PIC X(040)
+102400                                  VALUE "01-STD-APO-LIST-SUCHE".
+102500     20 C-01-INT-LES-APO-DETAIL   PIC X(040)
+102600                                  VALUE "01-INT-LES-APO-DETAIL".
+102700     20 C-01-INT-LES-SCH-DETAIL   PIC X(040)
+102800                                  VALUE "01-INT-LES-SCH-DETAIL".
+102900     20 C-01-INT-SALD-INFO-AKRS   PIC X(040)
+103000                                  VALUE "01-INT-SALD-INFO-AKRS".
+103100     20 C-FUNKTION-SUCHE          PIC X(040) VALUE "SUCHE".
+103200     20 C-FUNKTION-DETAIL         PIC X(040) VALUE "DETAIL".
+103300     20 C-FUNKTION-SALDEN         PIC X(040) VALUE "SALDEN".
+103350     20 C-STATUS-OFFEN            PIC 9(001) VALUE 2.             D02
+103360     20 C-OBJEKT-TAB-KA00AKST     PIC X(009) VALUE "KA00AKST".     D03
+103370     20 C-TAB-LESEN-EQUAL         PIC X(040) VALUE "LESEN-EQUAL".  D03
+103400 01  H-INDEX                      PIC 9(003) COMP-3.
+103500 01  H-ZAEHLER                    PIC 9(003) COMP-3.
+103550 01  H-LAUFDATUM                  PIC 9(008).                     D03
+103600 01  DUMMY                        PIC X(001).
+103700/---------------------------------------------------------------*
+103800* Meldungsgewichte                                              *
+103900*---------------------------------------------------------------*
+104000  COPY DCTGRCGE.
+104100/---------------------------------------------------------------*
+104200* Indices AKA5OF                                                *
+104300*---------------------------------------------------------------*
+104400  COPY CKAXIND.
+104500/---------------------------------------------------------------*
+104600* Schnittstellen der angesprochenen KORDOBA-Auftraege           *
+104700*---------------------------------------------------------------*
+104800  COPY CKAI5OF2.
+104900  COPY CKAI5OF3.
+105000  COPY CKAO5OF2.
+105100  COPY CKAI5AP1.
+105200  COPY CKAO5AP1.
+105300  COPY CKAI5SL1.
+105400  COPY CKAO5SL1.
+105500  COPY CKAISAL1.
+105600  COPY CKAOSAL1.
+105650/---------------------------------------------------------------*
+105660* Pruefung Service-Token (siehe TOKEN-PRUEFEN)                 D03
+105670*---------------------------------------------------------------*
+105680  COPY CKAI0AKT.                                                  D03
+105690  COPY CKAO0AKT.                                                  D03
+105695  COPY CGSTTAB.                                                   D03
+105700/****************************************************************
+105800 LINKAGE SECTION.
+105900*---------------------------------------------------------------*
+106000* Funktion                                                      *
+106100*---------------------------------------------------------------*
+106200 01 AUF-FUNKTION                  PIC X(040).
+106300*---------------------------------------------------------------*
+106400* Konfigurations-Kennzeichen                                    *
+106500*---------------------------------------------------------------*
+106600 01 KONFIG-ID                     PIC X(002).
+106700*---------------------------------------------------------------*
+106800* Auftragsname                                                  *
+106900*---------------------------------------------------------------*
+107000 01 OBJEKT-AUFTRAGS-ID            PIC X(020).
+107100*---------------------------------------------------------------*
+107200* Verstaendigungsbereich des Aufrufers                          *
+107300*---------------------------------------------------------------*
+107400  COPY CGSOVER.
+107500*---------------------------------------------------------------*
+107600* Eingabebereich fuer den Auftrag AKAWSVC                       *
+107700*---------------------------------------------------------------*
+107800  COPY CKAIWSVC.
+107900*---------------------------------------------------------------*
+108000* Ausgabebereich fuer den Auftrag AKAWSVC                       *
+108100*---------------------------------------------------------------*
+108200  COPY CKAOWSVC.
+108300*---------------------------------------------------------------*
+108400* Transientbereich - derzeit ungenutzt                          *
+108500*---------------------------------------------------------------*
+108600 01 LS-TRANSBEREICH               PIC X(001).
+108700/
+108800 PROCEDURE DIVISION
+108900     USING AUF-FUNKTION
+109000           KONFIG-ID
+109100           OBJEKT-AUFTRAGS-ID
+109200           GSOVER-VERSTAENDIGUNGSBEREICH
+109300           KAIWSVC-EINGABEBEREICH
+109400           KAOWSVC-AUSGABEBEREICH
+109500           LS-TRANSBEREICH
+109600           .
+109700/---------------------------------------------------------------*
+109800* Steuerung                                                     *
+109900*---------------------------------------------------------------*
+110000 0000-MAINLINE SECTION.
+110100 0000-MAINLINE-1001.
+110200     MOVE ZERO                    TO GSOVER-GEWICHT
+110300     SET KAOWSVC-N-OK             TO TRUE
+110400     MOVE ZERO                    TO KAOWSVC-ANZ-SAETZE
+110450     PERFORM TOKEN-PRUEFEN THRU TOKEN-PRUEFEN-EXIT                D03
+110460     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT            D03
+110470     THEN                                                         D03
+110500     EVALUATE AUF-FUNKTION
+110600     WHEN C-FUNKTION-SUCHE
+110700       PERFORM 1000-SERVICE-SUCHE THRU 1000-SERVICE-SUCHE-EXIT
+110800     WHEN C-FUNKTION-DETAIL
+110900       PERFORM 2000-SERVICE-DETAIL
+111000                                  THRU 2000-SERVICE-DETAIL-EXIT
+111100     WHEN C-FUNKTION-SALDEN
+111200       PERFORM 3000-SERVICE-SALDEN
+111300                                  THRU 3000-SERVICE-SALDEN-EXIT
+111400     WHEN OTHER
+111500       MOVE C-GEW-FEHLER          TO GSOVER-GEWICHT
+111600     END-EVALUATE
+111650     END-IF                                                       D03
+111700     EXIT PROGRAM
+111800     .
+111900 0000-MAINLINE-1002.
+112000     EXIT.
+112050/---------------------------------------------------------------*   
+112060* Pruefung Service-Token - Zugriff ohne interaktive Anmeldung     D03
+112070* (KAIWSVC-API-TOKEN, Tabelle KA00AKST/KKA4ST). Bleibt dieses     D03
+112080* Feld SPACE, ist der Aufrufer wie bisher ueber eine interaktive  D03
+112090* Anmeldung und CGSBER autorisiert; es erfolgt dann keine         D03
+112095* zusaetzliche Pruefung.                                          D03
+112100*---------------------------------------------------------------*   
+112200 TOKEN-PRUEFEN SECTION.                                             D03
+112300 TOKEN-PRUEFEN-1001.                                                D03
+112400     IF KAIWSVC-API-TOKEN         = SPACE                          D03
+112500     THEN                                                         D03
+112600       GO TO TOKEN-PRUEFEN-EXIT                                   D03
+112700     END-IF                                                       D03
+112800     ACCEPT H-LAUFDATUM           FROM DATE YYYYMMDD              D03
+112900     MOVE KAIWSVC-API-TOKEN       TO KAI0AKT-TOKEN-ID             D03
+113000     CALL "CGSTAB"                                                D03
+113100     USING C-TAB-LESEN-EQUAL                                      D03
+113200           C-KONFIG-ID-KA                                         D03
+113300           C-OBJEKT-TAB-KA00AKST                                  D03
+113400           GSOVER-VERSTAENDIGUNGSBEREICH                          D03
+113500           KAI0AKT-EINGABEBEREICH                                 D03
+113600           KAO0AKT-AUSGABEBEREICH                                 D03
+113700           GSTTAB-EIN-AUSGABEBEREICH                              D03
+113800     END-CALL                                                     D03
+113900     IF GSOVER-GEWICHT            NOT = C-GEW-NICHT-GESETZT       D03
+114000        OR KAO0AKT-AKTIV-NEIN                                     D03
+114100        OR KAO0AKT-GUELTIG-BIS    < H-LAUFDATUM                   D03
+114200     THEN                                                         D03
+114300       MOVE C-GEW-FEHLER          TO GSOVER-GEWICHT               D03
+114400     END-IF                                                       D03
+114500     .                                                              
+114600 TOKEN-PRUEFEN-1002.                                                D03
+114650 TOKEN-PRUEFEN-EXIT.                                                 D03
+114700     EXIT.                                                          
+112100/---------------------------------------------------------------*
+112200* Service SUCHE - offene/gefundene Posten eines Abstimmkreises  *
+112300* wie AKAC5AL, angesprochen ueber AKA5OF 01-STD-APO-LIST-SUCHE  *
+112400*---------------------------------------------------------------*
+112500 1000-SERVICE-SUCHE SECTION.
+112600 1000-SERVICE-SUCHE-1001.
+112700     MOVE HIGH-VALUE              TO KAI5OF2-EINGABEBEREICH
+112800     MOVE HIGH-VALUE              TO KAI5OF3-EINGABEBEREICH
+112900     MOVE KAIWSVC-ABSTIMMKREIS-NR TO KAI5OF3-ABSTIMMKREIS-NR
+113000     MOVE KAIWSVC-STATUS          TO KAI5OF3-STATUS
+113100     CALL "AKA5OF" USING
+113200          C-01-STD-APO-LIST-SUCHE
+113300          C-KONFIG-ID-KA
+113400          C-AKAWSVC
+113500          GSOVER-VERSTAENDIGUNGSBEREICH
+113600          KAI5OF2-EINGABEBEREICH
+113700          KAO5OF2-AUSGABEBEREICH
+113800          DUMMY
+113900          KAXIND-INDICES
+114000     END-CALL
+114100     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+114200     THEN
+114300       SET KAOWSVC-OK             TO TRUE
+114400       MOVE KAO5OF2-IND-LETZT     TO KAOWSVC-ANZ-SAETZE
+114500       MOVE 1                     TO H-INDEX
+114600       MOVE KAO5OF2-IND-LETZT     TO H-ZAEHLER
+114700       PERFORM 1010-ZEILE-UEBERTRAGEN
+114800                                  THRU 1010-ZEILE-UEBERTRAGEN-EXIT
+114900                                  VARYING H-INDEX FROM 1 BY 1
+115000                                  UNTIL H-INDEX > H-ZAEHLER
+115100     END-IF
+115200     .
+115300 1000-SERVICE-SUCHE-1002.
+115400 1000-SERVICE-SUCHE-EXIT.
+115500     EXIT.
+115600/---------------------------------------------------------------*
+115700* Einen gefundenen Posten in den Ausgabebereich uebertragen     *
+115800*---------------------------------------------------------------*
+115900 1010-ZEILE-UEBERTRAGEN SECTION.
+116000 1010-ZEILE-UEBERTRAGEN-1001.
+116100     IF H-INDEX                   > 200
+116200     THEN
+116300       GO TO 1010-ZEILE-UEBERTRAGEN-EXIT
+116400     END-IF
+116500     MOVE KAO5OF2-APO-HERKUNFT (H-INDEX)
+116600                                TO KAOWSVC-APO-HERKUNFT (H-INDEX)
+116700     MOVE KAO5OF2-APO-KONTO-ID-ABSTIMM (H-INDEX)
+116800                                TO KAOWSVC-APO-KONTO-ID (H-INDEX)
+116900     MOVE KAO5OF2-APO-BETRAG (H-INDEX)
+117000                                TO KAOWSVC-APO-BETRAG (H-INDEX)
+117100     MOVE KAO5OF2-APO-VALUTA (H-INDEX)
+117200                                TO KAOWSVC-APO-VALUTA (H-INDEX)
+117300     MOVE KAI5OF3-STATUS          TO KAOWSVC-APO-STATUS (H-INDEX)
+117400     .
+117500 1010-ZEILE-UEBERTRAGEN-1002.
+117600 1010-ZEILE-UEBERTRAGEN-EXIT.
+117700     EXIT.
+117800/---------------------------------------------------------------*
+117900* Service DETAIL - ein Posten inkl. verknuepfter Schliessung    *
+118000* wie AKAC5AP, angesprochen ueber KKA5AP/KKA5SL                 *
+118100*---------------------------------------------------------------*
+118200 2000-SERVICE-DETAIL SECTION.
+118300 2000-SERVICE-DETAIL-1001.
+118400     MOVE C-01-INT-LES-APO-DETAIL TO KAI5AP1-FUNKTION
+118500     MOVE KAIWSVC-ABSTIMMKREIS-NR TO KAI5AP1-ABSTIMMKREIS-NR
+118600     MOVE KAIWSVC-HERKUNFT        TO KAI5AP1-HERKUNFT
+118700     MOVE KAIWSVC-KONTO-ID-ABSTIMM
+118800                                  TO KAI5AP1-KONTO-ID-ABSTIMM
+118900     MOVE KAIWSVC-AUSZUGSDATUM    TO KAI5AP1-AUSZUGSDATUM
+119000     MOVE KAIWSVC-AUSZUGSNUMMER   TO KAI5AP1-AUSZUGSNUMMER
+119100     MOVE KAIWSVC-AUSZUG-FNR      TO KAI5AP1-AUSZUG-FNR
+119200     MOVE KAIWSVC-LFD-NR-APO      TO KAI5AP1-LFD-NR-APO
+119300     CALL "CGSAUF"
+119400     USING C-AUF-AUFRUF-AL
+119500           C-KONFIG-ID-KA
+119600           C-OBJEKT-AUFTRAG-KKA5AP
+119700           GSOVER-VERSTAENDIGUNGSBEREICH
+119800           KAI5AP1-EINGABEBEREICH
+119900           KAO5AP1-AUSGABEBEREICH
+120000           DUMMY
+120100           KAXIND-INDICES
+120200     END-CALL
+120300     IF GSOVER-GEWICHT            NOT = C-GEW-NICHT-GESETZT
+120400     THEN
+120500       GO TO 2000-SERVICE-DETAIL-EXIT
+120600     END-IF
+120700     SET KAOWSVC-OK               TO TRUE
+120800     MOVE KAO5AP1-KAAPO-GESAMT    TO KAOWSVC-APO-GESAMT
+120900     IF KAO5AP1-APO-SCHLIESSUNGSNR NOT = ZERO
+121000     THEN
+121100       MOVE C-01-INT-LES-SCH-DETAIL
+121200                                  TO KAI5SL1-FUNKTION
+121300       MOVE KAO5AP1-APO-SCHLIESSUNGSNR
+121400                                  TO KAI5SL1-SCHLIESSUNGSNR
+121500       CALL "CGSAUF"
+121600       USING C-AUF-AUFRUF-AL
+121700             C-KONFIG-ID-KA
+121800             C-OBJEKT-AUFTRAG-KKA5SL
+121900             GSOVER-VERSTAENDIGUNGSBEREICH
+122000             KAI5SL1-EINGABEBEREICH
+122100             KAO5SL1-AUSGABEBEREICH
+122200             DUMMY
+122300             KAXIND-INDICES
+122400       END-CALL
+122500       IF GSOVER-GEWICHT          = C-GEW-NICHT-GESETZT
+122600       THEN
+122700         MOVE KAO5SL1-AUSGABEBEREICH
+122800                                  TO KAOWSVC-SCH-GESAMT
+122900       END-IF
+123000     END-IF
+123100     MOVE C-GEW-NICHT-GESETZT     TO GSOVER-GEWICHT
+123200     .
+123300 2000-SERVICE-DETAIL-1002.
+123400 2000-SERVICE-DETAIL-EXIT.
+123500     EXIT.
+123600/---------------------------------------------------------------*
+123700* Service SALDEN - Kontensalden eines Abstimmkreises wie        *
+123800* AKASAL, angesprochen ueber CGSAUF/AKASAL selbst                *
+123900*---------------------------------------------------------------*
+124000 3000-SERVICE-SALDEN SECTION.
+124100 3000-SERVICE-SALDEN-1001.
+124200     MOVE C-01-INT-SALD-INFO-AKRS TO KAISAL1-FUNKTION
+124300     MOVE KAIWSVC-ABSTIMMKREIS-NR TO KAISAL1-ABSTIMMKREIS-NR
+124400     CALL "CGSAUF"
+124500     USING C-AUF-AUFRUF-AL
+124600           C-KONFIG-ID-KA
+124700           C-AKASAL
+124800           GSOVER-VERSTAENDIGUNGSBEREICH
+124900           KAISAL1-EINGABEBEREICH
+125000           KAOSAL1-AUSGABEBEREICH
+125100           DUMMY
+125200           KAXIND-INDICES
+125300     END-CALL
+125400     IF GSOVER-GEWICHT            NOT = C-GEW-NICHT-GESETZT
+125500     THEN
+125600       GO TO 3000-SERVICE-SALDEN-EXIT
+125700     END-IF
+125800     SET KAOWSVC-OK               TO TRUE
+125900     MOVE KAOSAL1-ANZ-KONTEN-IM-AK
+126000                                  TO KAOWSVC-ANZ-KONTEN-IM-AK
+126100     MOVE KAOSAL1-IW-SUMME-SALDEN TO KAOWSVC-SUMME-SALDEN
+126200     MOVE KAOSAL1-IW-SUM-OFF-APOS TO KAOWSVC-SUM-OFF-APOS
+126300     MOVE KAOSAL1-IW-ABWEICHUNG   TO KAOWSVC-ABWEICHUNG
+126310*    Drill-Through-Kriterien fuer eine nachfolgende Funktion       D02
+126320*    SUCHE auf denselben Abstimmkreis (offene Posten)              D02
+126330     MOVE KAIWSVC-ABSTIMMKREIS-NR TO                               D02
+126340          KAOWSVC-DRILL-ABSTIMMKREIS-NR                            D02
+126350     MOVE C-STATUS-OFFEN          TO KAOWSVC-DRILL-STATUS          D02
+126400     .
+126500 3000-SERVICE-SALDEN-1002.
+126600 3000-SERVICE-SALDEN-EXIT.
+126700     EXIT.
