@@ -195,6 +195,46 @@
 105200*---------------------------------------------------------------*
 105300 01 HILFSFELDER.
 105400    05 H-ZAEHLER-ANZ              PIC 9(003).
+105410/---------------------------------------------------------------*
+105420* Ausgabeschnittstelle fuer CJDWRTE                              *
+105430*---------------------------------------------------------------*
+105440 COPY CJDOWRTI.
+105450/---------------------------------------------------------------*
+105460* Eingabeschnittstelle fuer KJD100                               *
+105470*---------------------------------------------------------------*
+105480 COPY CJDI100.
+105490/---------------------------------------------------------------*
+105500* Ausgabeschnittstelle fuer KJD100                               *
+105510*---------------------------------------------------------------*
+105520 COPY CJDO100.
+105530/---------------------------------------------------------------*
+105540* Uebergabestruktur fuer Indices JD an KORDOBA-Auftrag           *
+105550*---------------------------------------------------------------*
+105560 COPY CCJDIND.
+105570/---------------------------------------------------------------*
+105580* Aenderungs-Tabelle fuer den Journaldaten-Eintrag Schritt 2     *
+105590*---------------------------------------------------------------*
+105600 01 AENDERUNGEN.
+105610    05 AEND-TABELLE              OCCURS 50.
+105620    COPY CJDAENES                REPLACING 01 BY 10,
+105630                                 ==(01)== BY ==(01)==.
+105640 01 C-KONSTANTEN-JD.
+105650    05 C-FUNKTION-HERK-LIEFERN   PIC X(040) VALUE
+105660                                 "LIEFERN-SYSTEM-HERKUNFT".
+105670    05 C-OBJEKT-ESA-JD           PIC X(020) VALUE "ESA-JD".
+105680    05 C-PROT-EINGABE            PIC X(004) VALUE "0006".
+105690    05 C-GV-CI-SCHRITT2          PIC X(008) VALUE "KAC2SLOK".
+105700    05 C-FELD-KA000002           PIC X(006) VALUE "000002".
+105710    05 C-AKTION-SCHRITT2         PIC X(006) VALUE "SCHR2 ".
+105720    05 C-0000                    PIC X(004) VALUE "0000".
+105730    05 C-VERARB-KZ-1             PIC X(001) VALUE "1".
+105740    05 C-PROT-LAUFNUMMER         PIC X(004) VALUE "0001".
+105750    05 C-ZUGRIFFSSCHUTZ          PIC X(002) VALUE "00".
+105760    05 C-99991231                PIC 9(008) VALUE 99991231.
+105770    05 C-GV-VERSION              PIC X(003) VALUE "001".
+105780    05 C-OBJEKT-KJD100           PIC X(020) VALUE "KJD100".
+105790    05 H-ZUGRIFFSKRITERIUM       PIC 9(007).
+105800    05 H-IND                     PIC 9(003).
 105500/---------------------------------------------------------------*
 105600* Meldungsgewichte                                              *
 105700*---------------------------------------------------------------*
@@ -279,6 +319,7 @@
 113600       WHEN C-SET
 113700         PERFORM APDU-FELDER-LESEN                                             
 113800         PERFORM AUFTRAG-AKA4OF
+113810        PERFORM ANLEGEN-JOURNAL-CI
 113900         PERFORM APDU-FELDER-SCHREIBEN
 114000       WHEN OTHER                                             
 114100         GO TO PROGRAMM-VERLASSEN
