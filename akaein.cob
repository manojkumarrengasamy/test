@@ -280,6 +280,67 @@
       *                                                           *     D09
       *     Datum: 03.06.2016                            NKZ: KAL *     D09
       *                                                           *     D09
+      * D10 R54949                                                *     D10
+      *     Pruefung auf Doppelbuchung (identischer APO-PK)        *     D10
+      *     vor Neuanlage einer Ausgleichsposition; KA4008 wird     *     D10
+      *     protokolliert, der Satz wird nicht erneut gebucht.      *     D10
+      *     Datum: 14.04.2017                            NKZ: FNK  *     D10
+      *                                                           *     D10
+      * D11 R87434                                                *     D11
+      *     Folgeanpassung zu D10: AUFRUF-KKA4AP-ANL prueft jetzt   *     D11
+      *     zusaetzlich F-SATZ-DOPPELT-NEIN, damit eine erkannte    *     D11
+      *     Doppelbuchung auch tatsaechlich uebersprungen wird.     *     D11
+      *     Datum: 01.08.2017                            NKZ: KAL  *     D11
+      *                                                           *     D11
+      * D12 R72015                                                *     D12
+      *     Abgewiesene TSA-Saetze aus VERARB-TRANS werden nicht    *     D12
+      *     mehr nur protokolliert, sondern zusaetzlich mit dem     *     D12
+      *     Abweisungsgrund in eine Resubmit-Warteschlange          *     D12
+      *     (neue Tabelle KA02AKRJ/CKAI0AKJ/CKAO0AKJ) geschrieben,  *     D12
+      *     damit ein Sachbearbeiter die fehlende TABEX-Zuordnung   *     D12
+      *     nachtragen und nur die abgewiesenen Zeilen erneut       *     D12
+      *     einspielen kann.                                       *     D12
+      *     Datum: 07.09.2017                            NKZ: TRO  *     D12
+      *                                                           *     D12
+      * D13 R50557                                                *     D13
+      *     Sprachkennzeichen fuer Meldungstexte aus den           *     D13
+      *     Anmeldedaten uebernommen und an CGSMEL weitergegeben.  *     D13
+      *     Datum: 15.02.2018                            NKZ: BRU  *     D13
+      *                                                           *     D13
+      * D14 R63515                                                *     D14
+      *     WP-Stueckeabstimmung (vgl. Vermerk zu R77134):          *     D14
+      *     Stueckzahl wird analog zum Nennwert aus der Nachricht   *     D14
+      *     uebernommen; neuer Abwicklungsstatus (offen/abgewickelt)*     D14
+      *     wird bei Neuanlage auf "offen" gesetzt.                 *     D14
+      *     Datum: 10.05.2018                            NKZ: SUM  *     D14
+      *                                                           *     D14
+      * D15 R89338                                                *     D15
+      *     AK-DATEN-ERMITTELN: die Ergebnisse der CGSTAB-Zugriffe  *     D15
+      *     auf KA01AKKTO/KA01AKRS/KA00AKFB werden jetzt je Lauf    *     D15
+      *     in den neuen Tabellen CACHE-AKKTO/CACHE-AKRS/CACHE-AKFB *     D15
+      *     zwischengespeichert, damit wiederkehrende Schluessel    *     D15
+      *     nicht erneut per CGSTAB gelesen werden muessen.         *     D15
+      *     Datum: 11.12.2018                            NKZ: HRT  *     D15
+      *                                                           *     D15
+      * D16 R46483                                                *     D16
+      *     AK-DATEN-ERMITTELN: schlagen alle drei KA00AKFB-       *     D16
+      *     Zugriffe (Zusatztext-SL, Primanota, AK-Typ) fehl, wird *     D16
+      *     nicht mehr auf SPACE gestellt, sondern - falls am      *     D16
+      *     Abstimmkreis selbst (KA01AKRS-FACHBEREICH) hinterlegt -*     D16
+      *     dessen Fachbereich als Ausweich-Zustaendigkeit         *     D16
+      *     uebernommen.                                          *     D16
+      *     Datum: 07.02.2019                            NKZ: WEG  *     D16
+      *                                                           *     D16
+      * D17 R57289                                                *     D17
+      *     CACHE-AKRS-VERGLEICHEN/-EINTRAGEN (D15) haben den      *     D17
+      *     Fachbereich des Abstimmkreises (KAO0AKR-FACHBEREICH)   *     D17
+      *     bislang nicht mitgecacht: bei einem Cache-Treffer      *     D17
+      *     blieb dort der Wert des zuletzt per CGSTAB gelesenen   *     D17
+      *     Abstimmkreises stehen und wurde faelschlich fuer den   *     D17
+      *     aktuellen uebernommen (D16-Ausweich-Zustaendigkeit).   *     D17
+      *     Neues Cache-Feld CACHE-AKRS-FACHBEREICH ergaenzt.      *     D17
+      *     Datum: 19.06.2019                            NKZ: KLM  *     D17
+      *                                                           *     D17
       * This Version has been modified to meet KOJAK requirements       CCC
       * at March 1st 2017                                               CCC
 100000* ENDE ELEMENTKOPF ****************************************%*
@@ -332,6 +393,7 @@
 103300    05 C-OBJEKT-KA4003            PIC X(006) VALUE "KA4003".
 103400    05 C-OBJEKT-KA4005            PIC X(006) VALUE "KA4005".
 103450    05 C-OBJEKT-KA4007            PIC X(006) VALUE "KA4007".      D05
+103460    05 C-OBJEKT-KA4008            PIC X(006) VALUE "KA4008".      D10
 103500    05 C-OBJEKT-KA4068            PIC X(006) VALUE "KA4068".
 103600    05 C-OBJEKT-KA4207            PIC X(006) VALUE "KA4207".
 103700    05 C-OBJEKT-KA5002            PIC X(006) VALUE "KA5002".
@@ -369,6 +431,7 @@
 105700    05 C-NULL                     PIC X(001) VAlue "0".
 105800 01 C-STATI.
 105900    05 C-STATUS-OFFEN             PIC 9(001) VALUE 2.
+105910    05 C-ABWICKLUNGSSTATUS-OFFEN  PIC 9(001) VALUE 0.          D14
 106000/---------------------------------------------------------------*
 106100* CGSMEL                                                        *
 106200*---------------------------------------------------------------*
@@ -387,6 +450,9 @@
 107450     05 C-OBJEKT-TAB-KA01AKRS     PIC X(009) VALUE "KA01AKRS".    E01
 107451     05 C-OBJEKT-TAB-KA00AKFB     PIC X(009) VALUE "KA00AKFB".
 107452     05 C-OBJEKT-TAB-KA01AKKTO    PIC X(009) VALUE "KA01AKKTO".
+107453     05 C-TAB-SCHREIBEN-EQUAL     PIC X(040) VALUE                D12
+107454                                  "SCHREIBEN-EQUAL".              D12
+107455     05 C-OBJEKT-TAB-KA02AKRJ     PIC X(009) VALUE "KA02AKRJ".    D12
 107453*                                                                 D06
 107500/---------------------------------------------------------------* D06 
 107551* Meldungsschnittstelle                                         * D06 
@@ -406,6 +472,8 @@
 107655 COPY CKAO0AKR.                                                   D06 
 107656 COPY CKAI0AKF.                                                   D06 
 107657 COPY CKAO0AKF.                                                   D06 
+107658 COPY CKAI0AKJ.                                                   D12
+107659 COPY CKAO0AKJ.                                                   D12
 107700/---------------------------------------------------------------* D06 
 107750* Uebergabeparameter fuer CGSTAB                                * D06 
 107751*---------------------------------------------------------------* D06 
@@ -449,6 +517,14 @@
 109950 01 C-01-INT-ANL-APO              PIC X(040) VALUE                D02
 109951                                  "01-INT-ANL-APO".               D02
 109960 COPY CKAI4AP1.                                                   D02
+109965/---------------------------------------------------------------* D10
+109970* Schnittstellenparameter fuer Auftrag KKA5AP                    *D10
+109975*---------------------------------------------------------------* D10
+109980 01 C-OBJEKT-AUFTRAG-KKA5AP       PIC X(020) VALUE "KKA5AP".      D10
+109985 01 C-01-INT-LES-APO-DETAIL       PIC X(040) VALUE                D10
+109986                                  "01-INT-LES-APO-DETAIL".        D10
+109990 COPY CKAI5AP1.                                                   D10
+109995 COPY CKAO5AP1.                                                   D10
 110000*---------------------------------------------------------------* D02
 110050* Schnittstellenparameter für Auftrag KKA5DA                    * D02
 110051*---------------------------------------------------------------* D02
@@ -496,6 +572,10 @@
 111263    05 H-AKT-SALDO                PIC S9(015)V9(003).             D05
 111264    05 DUMMY                      PIC X(001).                     D07
 111265*                                                                 D07
+111266*   Kennzeichen: Sprache der Meldungstexte (aus Anmeldedaten)     D13
+111267    05 H-SPRACHE-KZ               PIC X(001).                     D13
+111268       88 SPRACHE-DEUTSCH            VALUE "D".                   D13
+111269       88 SPRACHE-ENGLISCH           VALUE "E".                   D13
 111280 01 H-TIMESTAMP-FIELDS.                                           D07
 111281     05  H-DH-TIMESTAMP.                                          D07
 111282      10  H-CURRENT-YEAR            PIC X(004).                   D07
@@ -552,7 +632,45 @@
 111493      88 F-KTO-SATZ-VORHANDEN          VALUE "V".                 D06
 111494      88 F-KTO-SATZ-NICHT-VORHANDEN    VALUE "N".                 D05
 111495      88 F-KTO-SATZ-INITIALISIERT      VALUE "I".                 D06
+111496    05 F-SATZ-DOPPELT                  PIC X(001).                D10
+111497      88 F-SATZ-DOPPELT-JA             VALUE "J".                 D10
+111498      88 F-SATZ-DOPPELT-NEIN           VALUE "N".                 D10
+111499    05 F-FKT-VERARB-TRANS             PIC X(001) VALUE "N".       D12
+111500      88 F-FKT-VERARB-TRANS-JA         VALUE "J".                 D12
+111501      88 F-FKT-VERARB-TRANS-NEIN       VALUE "N".                 D12
 111500                                                                  D06
+112000/---------------------------------------------------------------* D15
+112010* Zwischenspeicher (Cache) fuer je Lauf wiederkehrende TABEX-     D15
+112020* Zugriffe aus AK-DATEN-ERMITTELN/AUFRUF-KA00AKFB                 D15
+112030*---------------------------------------------------------------* D15
+112040 01 CACHE-AKKTO.                                                  D15
+112050    05 H-CACHE-AKKTO-ANZ       PIC 9(003) COMP-3 VALUE ZERO.      D15
+112060    05 CACHE-AKKTO-EINTRAG     OCCURS 200 TIMES.                  D15
+112070       10 CACHE-AKKTO-ABSTIMM-ART  PIC X(002).                    D15
+112080       10 CACHE-AKKTO-HERKUNFT     PIC X(004).                    D15
+112090       10 CACHE-AKKTO-KONTO-ID     PIC X(020).                    D15
+112100       10 CACHE-AKKTO-AK-NUMMER    PIC 9(005).                    D15
+112110       10 CACHE-AKKTO-GEWICHT      PIC 9(001).                    D15
+112120 01 CACHE-AKRS.                                                   D15
+112130    05 H-CACHE-AKRS-ANZ        PIC 9(003) COMP-3 VALUE ZERO.      D15
+112140    05 CACHE-AKRS-EINTRAG      OCCURS 200 TIMES.                  D15
+112150       10 CACHE-AKRS-ABSTIMM-ART  PIC X(002).                     D15
+112160       10 CACHE-AKRS-AK-NUMMER    PIC 9(005).                     D15
+112170       10 CACHE-AKRS-AK-TYP       PIC X(002).                     D15
+112175       10 CACHE-AKRS-FACHBEREICH  PIC X(004).                     D17
+112180       10 CACHE-AKRS-GEWICHT      PIC 9(001).                     D15
+112190 01 CACHE-AKFB.                                                   D15
+112200    05 H-CACHE-AKFB-ANZ        PIC 9(003) COMP-3 VALUE ZERO.      D15
+112210    05 CACHE-AKFB-EINTRAG      OCCURS 200 TIMES.                  D15
+112220       10 CACHE-AKFB-AK-TYP         PIC X(002).                   D15
+112230       10 CACHE-AKFB-ZUSATZ-TEXT-SL PIC 9(004).                   D15
+112240       10 CACHE-AKFB-PRIMANOTA      PIC 9(006).                   D15
+112250       10 CACHE-AKFB-FACHBEREICH    PIC X(004).                   D15
+112260       10 CACHE-AKFB-GEWICHT        PIC 9(001).                   D15
+112270 01 H-CACHE-INDEX               PIC 9(003) COMP-3.                D15
+112280 01 H-CACHE-GEFUNDEN            PIC X(001).                       D15
+112290    88 H-CACHE-GEFUNDEN-JA        VALUE "J".                      D15
+112300    88 H-CACHE-GEFUNDEN-NEIN      VALUE "N".                      D15
 115800/****************************************************************
 115900 LINKAGE SECTION.
 116000*****************************************************************
@@ -618,6 +736,7 @@
 121000     PERFORM INITIALISIERUNG
 121100     EVALUATE KAIEIN1-FUNKTION
 121200     WHEN C-01-INT-VERARB-TRANS
+121225       SET F-FKT-VERARB-TRANS-JA  TO TRUE                         D12
 121250       PERFORM VERARB-TRANS                                       D02
 121300     WHEN C-01-INT-UEBERNAHME-ENDE                                D02
 121350*      Übernahme-Ende: Abschlussarbeiten.                         D02
@@ -650,6 +769,7 @@
 123400     PERFORM ANFANGSATZ-BEARB
 123500*
 123600     PERFORM EINGABE-BELEGEN
+123650     PERFORM PRUEFEN-DOPPELBUCHUNG                                D10
 123700*
 123800     PERFORM AUFRUF-KKA4AP-ANL
 123900*
@@ -668,6 +788,9 @@
 125100     MOVE KAIEIN1-HERKUNFT         TO KAI1AKK-HERKUNFT
 125200     MOVE KAIEIN1-KONTO-ID         TO KAI1AKK-KONTO-ID
 125300*
+125310     PERFORM CACHE-AKKTO-SUCHEN THRU CACHE-AKKTO-SUCHEN-EXIT      D15
+125320     IF H-CACHE-GEFUNDEN-NEIN                                     D15
+125330     THEN                                                         D15
 125400     CALL "CGSTAB"
 125500     USING C-TAB-LESEN-EQUAL
 125600           C-KONFIG-ID-KA
@@ -676,7 +799,10 @@
 125900           KAI1AKK-EINGABEBEREICH
 126000           KAO0AKK-AUSGABEBEREICH
 126100           GSTTAB-EIN-AUSGABEBEREICH
-126200*    END-CALL
+126200       END-CALL                                                   D15
+126210       PERFORM CACHE-AKKTO-EINTRAGEN                              D15
+126220                                THRU CACHE-AKKTO-EINTRAGEN-EXIT   D15
+126230     END-IF                                                       D15
 126300*
 126400     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
 126500     THEN
@@ -697,6 +823,9 @@
            MOVE C-GELDKTO-UMSATZ-ABSTIMM TO KAI0AKR-ABSTIMM-ART         E01
 128000     MOVE H-AK-NUMMER              TO KAI0AKR-AK-NUMMER
 128100*
+128110     PERFORM CACHE-AKRS-SUCHEN THRU CACHE-AKRS-SUCHEN-EXIT        D15
+128120     IF H-CACHE-GEFUNDEN-NEIN                                     D15
+128130     THEN                                                         D15
 128200     CALL "CGSTAB"
 128300     USING C-TAB-LESEN-EQUAL
 128400           C-KONFIG-ID-KA
@@ -706,6 +835,9 @@
 128800           KAO0AKR-AUSGABEBEREICH
 128900           GSTTAB-EIN-AUSGABEBEREICH
 129000     END-CALL
+129010       PERFORM CACHE-AKRS-EINTRAGEN                               D15
+129020                                THRU CACHE-AKRS-EINTRAGEN-EXIT    D15
+129030     END-IF                                                       D15
 129100*
 129200     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
 129300     THEN
@@ -761,7 +893,13 @@
 134300             ELSE
 134400               IF GSOVER-GEWICHT  = C-GEW-ZUSTAND
 134500               THEN
-134600                 MOVE SPACE       TO H-AK-FACHBER
+134600                 IF KAO0AKR-FACHBEREICH NOT = SPACE                D16
+134610                 THEN                                               D16
+134620                   MOVE KAO0AKR-FACHBEREICH                         D16
+134630                                  TO H-AK-FACHBER                   D16
+134640                 ELSE                                               D16
+134650                   MOVE SPACE     TO H-AK-FACHBER                   D16
+134660                 END-IF                                             D16
 134700               ELSE
 134800                 GO TO PROGRAMM-VERLASSEN
 134900               END-IF
@@ -783,15 +921,21 @@
 136500 AUFRUF-KA00AKFB SECTION.
 136600 AUFRUF-KA00AKFB-1001.
 136700*
-136800     CALL "CGSTAB"
-136900     USING C-TAB-LESEN-EQUAL
-137000           C-KONFIG-ID-KA
-137100           C-OBJEKT-TAB-KA00AKFB
-137200           GSOVER-VERSTAENDIGUNGSBEREICH
-137300           KAI0AKF-EINGABEBEREICH
-137400           KAO0AKF-AUSGABEBEREICH
-137500           GSTTAB-EIN-AUSGABEBEREICH
-137600     END-CALL
+136710     PERFORM CACHE-AKFB-SUCHEN THRU CACHE-AKFB-SUCHEN-EXIT        D15
+136720     IF H-CACHE-GEFUNDEN-NEIN                                     D15
+136730     THEN                                                         D15
+136800       CALL "CGSTAB"
+136900       USING C-TAB-LESEN-EQUAL
+137000             C-KONFIG-ID-KA
+137100             C-OBJEKT-TAB-KA00AKFB
+137200             GSOVER-VERSTAENDIGUNGSBEREICH
+137300             KAI0AKF-EINGABEBEREICH
+137400             KAO0AKF-AUSGABEBEREICH
+137500             GSTTAB-EIN-AUSGABEBEREICH
+137600       END-CALL
+137610       PERFORM CACHE-AKFB-EINTRAGEN                               D15
+137620                                THRU CACHE-AKFB-EINTRAGEN-EXIT    D15
+137630     END-IF                                                       D15
 137700     .
 137800 AUFRUF-KA00AKFB-1002.
 137900     EXIT.
@@ -841,6 +985,9 @@
 141000         THEN
 141050           MOVE KAO5KT1-SALDO           TO H-AKT-SALDO            D05
 141100           PERFORM DATEN-PRUEFEN
+141150         ELSE                                                     D14
+141160*          Saldo-Stetigkeit auch ohne Detail-Pruefung sicherstellenD14
+141170           PERFORM PRUEFEN-SALDO-UEBERTRAG                        D14
 141200         END-IF
 141300       WHEN C-GEW-ABBRUCH
 141400         GO TO PROGRAMM-VERLASSEN
@@ -960,22 +1107,35 @@
 148900       END-IF
 149000*
 149050* folgende Plausi nur durchführen, falls Saldoprüfung relevant istD05
-149051       IF F-SALDO-RELEVANT-JA                                     D05
-149052          AND F-KTO-SATZ-VORHANDEN                                D06
-149053       THEN                                                       D05
-149100* Anfangssaldo
-149200         IF KAIEIN1-ANFANGSSALDO      NOT = KAO5KT1-SALDO
-149300         THEN
-149400* KA4005:
-149500* Gelieferter Anfangssaldo stimmt nicht mit Kontosaldo überein
-149600           MOVE C-OBJEKT-KA4005       TO H-MELDUNGS-OBJEKT
-149700           PERFORM MELDUNG-EINTRAGEN
-149800         END-IF
-149850       END-IF                                                     D05
+149051       PERFORM PRUEFEN-SALDO-UEBERTRAG                             D14
 149860     END-IF                                                       D05
 149900     .
 150000 DATEN-PRUEFEN-1002.
 150100     EXIT.
+150102/---------------------------------------------------------------*  D14
+150104* Anfangssaldo-Übertrag prüfen (Saldo-Stetigkeit über Auszüge    *  D14
+150106* hinweg): wird sowohl aus DATEN-PRUEFEN (mit Prüfung) als auch *  D14
+150108* direkt aus ANFANGSATZ-BEARB (ohne Prüfung) gerufen, damit ein *  D14
+150110* Bruch in der Saldokette nicht dadurch unentdeckt bleibt, dass *  D14
+150112* für den Auszug keine Detail-Prüfung angefordert wurde.        *  D14
+150114*---------------------------------------------------------------*  D14
+150116 PRUEFEN-SALDO-UEBERTRAG SECTION.                                   D14
+150118 PRUEFEN-SALDO-UEBERTRAG-1001.                                      D14
+150120     IF F-SALDO-RELEVANT-JA                                        D14
+150122        AND F-KTO-SATZ-VORHANDEN                                   D14
+150124     THEN                                                          D14
+150126* Anfangssaldo                                                     D14
+150128       IF KAIEIN1-ANFANGSSALDO      NOT = KAO5KT1-SALDO             D14
+150130       THEN                                                        D14
+150132* KA4005:                                                          D14
+150134* Gelieferter Anfangssaldo stimmt nicht mit Kontosaldo überein      D14
+150136         MOVE C-OBJEKT-KA4005       TO H-MELDUNGS-OBJEKT           D14
+150138         PERFORM MELDUNG-EINTRAGEN                                 D14
+150140       END-IF                                                      D14
+150142     END-IF                                                        D14
+150144     .                                                             D14
+150146 PRUEFEN-SALDO-UEBERTRAG-1002.                                      D14
+150148     EXIT.                                                         D14
 150200/---------------------------------------------------------------*
 150300* Eintrag in KA_TABLE_KTO anlegen                               *
 150400*---------------------------------------------------------------*
@@ -1080,6 +1240,8 @@
 159300                               KAI4AP1-APO-TRANSAKTION-ID-FS
 159400     MOVE KAIEIN1-ISIN            TO KAI4AP1-APO-ISIN
 159500     MOVE KAIEIN1-NENNWERT        TO KAI4AP1-APO-NENNWERT
+159510*    Stueckzahl (WP-Stueckeabstimmung, vgl. Vermerk zu R77134) D14
+159520     MOVE KAIEIN1-STUECKZAHL      TO KAI4AP1-APO-STUECKZAHL    D14
 159600     MOVE KAIEIN1-GEGENKONTO-ID   TO KAI4AP1-APO-GEGEN-KONTO-ID
 159700     MOVE KAIEIN1-REMOTE-KONTO-ID TO 
 159800                               KAI4AP1-APO-REMOTE-KONTO-ID
@@ -1091,6 +1253,8 @@
 160400     MOVE H-AK-TYP                TO 
 160500                               KAI4AP1-APO-ABSTIMMKREIS-TYP
 160600     MOVE C-STATUS-OFFEN          TO KAI4AP1-APO-STATUS
+160610     MOVE C-ABWICKLUNGSSTATUS-OFFEN                               D14
+160620                                  TO KAI4AP1-APO-ABWICKLUNGSSTATUS D14
 160700     MOVE ZERO                    TO KAI4AP1-APO-SCHLIESSUNGSNR
 160800     MOVE SPACE                   TO 
 160900                               KAI4AP1-APO-SCHLIESSUNGSART
@@ -1119,6 +1283,61 @@
 163200     .
 163300 EINGABE-BELEGEN-1002.
 163400     EXIT.
+163401/---------------------------------------------------------------* D10
+163402* Pruefung auf doppelte Buchung: es wird geprueft, ob zum         *D10
+163403* Schluessel des Transaktionssatzes (APO-PK) bereits eine         *D10
+163404* Ausgleichsposition angelegt wurde.                              *D10
+163405*---------------------------------------------------------------* D10
+163406 PRUEFEN-DOPPELBUCHUNG SECTION.                                   D10
+163407 PRUEFEN-DOPPELBUCHUNG-1001.                                      D10
+163408*                                                                 D10
+163409     SET F-SATZ-DOPPELT-NEIN      TO TRUE                         D10
+163410*                                                                 D10
+163411     IF KAIEIN1-TEST              = C-P                           D10
+163412        AND F-SATZ-RELEVANT-JA                                    D10
+163413     THEN                                                         D10
+163414       MOVE C-01-INT-LES-APO-DETAIL                               D10
+163415                                  TO KAI5AP1-FUNKTION             D10
+163416       MOVE KAI4AP1-APO-ABSTIMMKREIS-NR                           D10
+163417                                  TO KAI5AP1-ABSTIMMKREIS-NR      D10
+163418       MOVE KAI4AP1-APO-HERKUNFT  TO KAI5AP1-HERKUNFT             D10
+163419       MOVE KAI4AP1-APO-KONTO-ID-ABSTIMM                          D10
+163420                                  TO KAI5AP1-KONTO-ID-ABSTIMM     D10
+163421       MOVE KAI4AP1-APO-AUSZUGSDATUM                              D10
+163422                                  TO KAI5AP1-AUSZUGSDATUM         D10
+163423       MOVE KAI4AP1-APO-AUSZUGSNUMMER                             D10
+163424                                  TO KAI5AP1-AUSZUGSNUMMER        D10
+163425       MOVE KAI4AP1-APO-AUSZUG-FNR                                D10
+163426                                  TO KAI5AP1-AUSZUG-FNR           D10
+163427       MOVE KAI4AP1-APO-LFD-NR-APO                                D10
+163428                                  TO KAI5AP1-LFD-NR-APO           D10
+163429*                                                                 D10
+163430       CALL "CGSAUF"                                              D10
+163431       USING C-AUF-AUFRUF-AL                                      D10
+163432             C-KONFIG-ID-KA                                       D10
+163433             C-OBJEKT-AUFTRAG-KKA5AP                              D10
+163434             GSOVER-VERSTAENDIGUNGSBEREICH                        D10
+163435             KAI5AP1-EINGABEBEREICH                               D10
+163436             KAO5AP1-AUSGABEBEREICH                               D10
+163437             DUMMY                                                D10
+163438       END-CALL                                                   D10
+163439*                                                                 D10
+163440       EVALUATE GSOVER-GEWICHT                                    D10
+163441       WHEN C-GEW-NICHT-GESETZT                                   D10
+163450         SET F-SATZ-DOPPELT-JA  TO TRUE                           D10
+163460*        KA4008: @@@@@@@@ ist bereits als Ausgleichsposition      D10
+163461*        vorhanden angelegt                                       D10
+163462         MOVE C-OBJEKT-KA4008     TO H-MELDUNGS-OBJEKT            D10
+163463         PERFORM MELDUNG-EINTRAGEN                                D10
+163464       WHEN C-GEW-ZUSTAND                                         D10
+163465         CONTINUE                                                 D10
+163466       WHEN OTHER                                                 D10
+163467         GO TO PROGRAMM-VERLASSEN                                 D10
+163468       END-EVALUATE                                               D10
+163469     END-IF                                                       D10
+163470     .                                                            D10
+163480 PRUEFEN-DOPPELBUCHUNG-1002.                                      D10
+163490     EXIT.                                                        D10
 163500/---------------------------------------------------------------*
 163600* Aufruf des Auftrags KKA4AP zur Anlage von                     *
 163700* Ausgleichspositionen                                          *
@@ -1132,6 +1351,7 @@
 164500* Produktionsmodus
 164600     IF KAIEIN1-TEST              = C-P
 164650        AND F-SATZ-RELEVANT-JA                                    D05
+164660        AND F-SATZ-DOPPELT-NEIN                                   D11
 164700     THEN
 164800* Auftrag aufrufen
 164900       CALL "CGSAUF"
@@ -1266,6 +1486,7 @@
 176300*---------------------------------------------------------------*
 176400 INITIALISIERUNG SECTION.
 176500 INITIALISIERUNG-1001.
+176550     SET F-FKT-VERARB-TRANS-NEIN  TO TRUE                         D12
 176600     INITIALIZE                   GSTMEL-TRANSIENTER-BEREICH
 176700     MOVE SPACE                   TO H-FUNKTION
 176800*
@@ -1293,6 +1514,12 @@
 178800     IF GSOVER-GEWICHT            NOT = C-GEW-NICHT-GESETZT
 178900     THEN
 179000       GO TO PROGRAMM-VERLASSEN
+179010     ELSE                                                         D13
+179020       MOVE GSO0ANM-SPRACHE-KZ    TO H-SPRACHE-KZ                 D13
+179030       IF NOT SPRACHE-ENGLISCH                                    D13
+179040       THEN                                                       D13
+179050         SET SPRACHE-DEUTSCH      TO TRUE                         D13
+179060       END-IF                                                     D13
 179100     END-IF
 179200      .
 179300 LESEN-ANMELDEDATEN-1002.
@@ -1307,7 +1534,7 @@
 180200           C-KONFIG-ID-KA
 180300           H-MELDUNGS-OBJEKT
 180400           GSOVER-VERSTAENDIGUNGSBEREICH
-180500           DUMMY
+180500           H-SPRACHE-KZ                                           D13
 180600           GSOMEL-AUSGABEBEREICH
 180700           GSTMEL-TRANSIENTER-BEREICH
 180800     END-CALL
@@ -1588,12 +1815,236 @@
 209800     EXIT                                                         D06
 209900     .                                                            D06
 210000*                                                                 D06
+899000/---------------------------------------------------------------* D12
+899010* Schreiben eines abgewiesenen TSA-Satzes in die Resubmit-       *D12
+899020* Warteschlange KA02AKRJ                                         *D12
+899030*---------------------------------------------------------------* D12
+899040 REJEKT-QUEUE-SCHREIBEN SECTION.                                  D12
+899050 REJEKT-QUEUE-SCHREIBEN-1001.                                     D12
+899060     MOVE KAIEIN1-HERKUNFT        TO KAI0AKJ-HERKUNFT             D12
+899070     MOVE KAIEIN1-KONTO-ID        TO KAI0AKJ-KONTO-ID             D12
+899080     MOVE KAIEIN1-AUSZUGSDATUM    TO KAI0AKJ-AUSZUGSDATUM         D12
+899090     MOVE KAIEIN1-AUSZUGSNUMMER   TO KAI0AKJ-AUSZUGSNUMMER        D12
+899100     MOVE KAIEIN1-AUSZUG-FNR      TO KAI0AKJ-AUSZUG-FNR           D12
+899110     MOVE KAIEIN1-LFD-NR-TSA      TO KAI0AKJ-LFD-NR-TSA           D12
+899120     MOVE KAIEIN1-ANFANGSSALDO    TO KAO0AKJ-ANFANGSSALDO         D12
+899130     MOVE KAIEIN1-BETRAG          TO KAO0AKJ-BETRAG               D12
+899140     MOVE KAIEIN1-VALUTADATUM     TO KAO0AKJ-VALUTADATUM          D12
+899150     MOVE KAIEIN1-ISIN            TO KAO0AKJ-ISIN                 D12
+899160     MOVE KAIEIN1-VERWENDUNGSZWECK                                D12
+899170                                  TO KAO0AKJ-VERWENDUNGSZWECK     D12
+899180     MOVE KAIEIN1-PRIMANOTA       TO KAO0AKJ-PRIMANOTA            D12
+899190     MOVE KAIEIN1-ZUSATZTEXT-SL   TO KAO0AKJ-ZUSATZTEXT-SL        D12
+899200     MOVE KAIEIN1-SATZART         TO KAO0AKJ-SATZART              D12
+899210     MOVE H-MELDUNGS-OBJEKT       TO KAO0AKJ-MELD-OBJEKT          D12
+899220     MOVE GSTMEL-VAR-TEXT-1       TO KAO0AKJ-MELD-VAR-TEXT-1      D12
+899230     MOVE H-DH-TIMESTAMP (1:8)    TO KAO0AKJ-ABWEISUNG-DATUM      D12
+899240     SET KAO0AKJ-OFFEN            TO TRUE                         D12
+899250     CALL "CGSTAB"                                                D12
+899260     USING C-TAB-SCHREIBEN-EQUAL                                  D12
+899270           C-KONFIG-ID-KA                                         D12
+899280           C-OBJEKT-TAB-KA02AKRJ                                  D12
+899290           GSOVER-VERSTAENDIGUNGSBEREICH                          D12
+899300           KAI0AKJ-EINGABEBEREICH                                 D12
+899310           KAO0AKJ-AUSGABEBEREICH                                 D12
+899320           GSTTAB-EIN-AUSGABEBEREICH                              D12
+899330     END-CALL                                                     D12
+899340     .                                                            D12
+899350 REJEKT-QUEUE-SCHREIBEN-1002.                                     D12
+899360     EXIT.                                                        D12
 900000/---------------------------------------------------------------* D02
 900100* Verlassen des Programms ueber einen Ausstiegspunkt            * D02
 900200*---------------------------------------------------------------* D02
 900300 PROGRAMM-VERLASSEN SECTION.                                      D02
 900400 PROGRAMM-VERLASSEN-1001.                                         D02
+900420     IF F-FKT-VERARB-TRANS-JA                                     D12
+900425     AND GSOVER-GEWICHT   NOT = C-GEW-NICHT-GESETZT               D12
+900430     THEN                                                         D12
+900440       PERFORM REJEKT-QUEUE-SCHREIBEN                             D12
+900450     END-IF                                                       D12
 900500     EXIT PROGRAM                                                 D02
 900600     .                                                            D02
 900700 PROGRAMM-VERLASSEN-1002.                                         D02
 900800     EXIT.                                                        D02
+900810*---------------------------------------------------------------*D15
+900820* Caches fuer KA01AKKTO/KA01AKRS/KA00AKFB (siehe Protokoll      *D15
+900830* D15) - je Programmlauf aufgebaut, keine explizite             *D15
+900840* Invalidierung noetig, da Tabellen bei Start leer sind.        *D15
+900850*---------------------------------------------------------------*D15
+900860 CACHE-AKKTO-SUCHEN SECTION.                                      D15
+900870 CACHE-AKKTO-SUCHEN-1001.                                         D15
+900880*                                                                D15
+900890     SET H-CACHE-GEFUNDEN-NEIN   TO TRUE                          D15
+900900     PERFORM CACHE-AKKTO-VERGLEICHEN                              D15
+900910                        THRU CACHE-AKKTO-VERGLEICHEN-EXIT         D15
+900920                        VARYING H-CACHE-INDEX FROM 1 BY 1         D15
+900930                        UNTIL H-CACHE-INDEX > H-CACHE-AKKTO-ANZ   D15
+900940                           OR H-CACHE-GEFUNDEN-JA                 D15
+900950     .                                                            D15
+900960 CACHE-AKKTO-SUCHEN-1002.                                         D15
+900970     EXIT.                                                        D15
+900980 CACHE-AKKTO-SUCHEN-EXIT.                                         D15
+900990     EXIT.                                                        D15
+901000 CACHE-AKKTO-VERGLEICHEN SECTION.                                 D15
+901010 CACHE-AKKTO-VERGLEICHEN-1001.                                    D15
+901020*                                                                D15
+901030     IF CACHE-AKKTO-ABSTIMM-ART (H-CACHE-INDEX)                   D15
+901040                              = KAI1AKK-ABSTIMM-ART               D15
+901050    AND CACHE-AKKTO-HERKUNFT    (H-CACHE-INDEX)                   D15
+901060                              = KAI1AKK-HERKUNFT                  D15
+901070    AND CACHE-AKKTO-KONTO-ID    (H-CACHE-INDEX)                   D15
+901080                              = KAI1AKK-KONTO-ID                  D15
+901090     THEN                                                         D15
+901100       MOVE CACHE-AKKTO-AK-NUMMER (H-CACHE-INDEX)                 D15
+901110                                  TO KAO0AKK-AK-NUMMER            D15
+901120       MOVE CACHE-AKKTO-GEWICHT   (H-CACHE-INDEX)                 D15
+901130                                  TO GSOVER-GEWICHT               D15
+901140       SET H-CACHE-GEFUNDEN-JA  TO TRUE                           D15
+901150     END-IF                                                       D15
+901160     .                                                            D15
+901170 CACHE-AKKTO-VERGLEICHEN-1002.                                    D15
+901180     EXIT.                                                        D15
+901190 CACHE-AKKTO-VERGLEICHEN-EXIT.                                    D15
+901200     EXIT.                                                        D15
+901210 CACHE-AKKTO-EINTRAGEN SECTION.                                   D15
+901220 CACHE-AKKTO-EINTRAGEN-1001.                                      D15
+901230*                                                                D15
+901240     IF (GSOVER-GEWICHT = C-GEW-NICHT-GESETZT                     D15
+901250      OR GSOVER-GEWICHT = C-GEW-ZUSTAND)                          D15
+901260    AND H-CACHE-AKKTO-ANZ < 200                                   D15
+901270     THEN                                                         D15
+901280       ADD 1 TO H-CACHE-AKKTO-ANZ                                 D15
+901290       MOVE KAI1AKK-ABSTIMM-ART                                   D15
+901300              TO CACHE-AKKTO-ABSTIMM-ART (H-CACHE-AKKTO-ANZ)      D15
+901310       MOVE KAI1AKK-HERKUNFT                                      D15
+901320              TO CACHE-AKKTO-HERKUNFT    (H-CACHE-AKKTO-ANZ)      D15
+901330       MOVE KAI1AKK-KONTO-ID                                      D15
+901340              TO CACHE-AKKTO-KONTO-ID    (H-CACHE-AKKTO-ANZ)      D15
+901350       MOVE KAO0AKK-AK-NUMMER                                     D15
+901360              TO CACHE-AKKTO-AK-NUMMER   (H-CACHE-AKKTO-ANZ)      D15
+901370       MOVE GSOVER-GEWICHT                                        D15
+901380              TO CACHE-AKKTO-GEWICHT     (H-CACHE-AKKTO-ANZ)      D15
+901390     END-IF                                                       D15
+901400     .                                                            D15
+901410 CACHE-AKKTO-EINTRAGEN-1002.                                      D15
+901420     EXIT.                                                        D15
+901430 CACHE-AKKTO-EINTRAGEN-EXIT.                                      D15
+901440     EXIT.                                                        D15
+901450 CACHE-AKRS-SUCHEN SECTION.                                       D15
+901460 CACHE-AKRS-SUCHEN-1001.                                          D15
+901470*                                                                D15
+901480     SET H-CACHE-GEFUNDEN-NEIN   TO TRUE                          D15
+901490     PERFORM CACHE-AKRS-VERGLEICHEN                               D15
+901500                        THRU CACHE-AKRS-VERGLEICHEN-EXIT          D15
+901510                        VARYING H-CACHE-INDEX FROM 1 BY 1         D15
+901520                        UNTIL H-CACHE-INDEX > H-CACHE-AKRS-ANZ    D15
+901530                           OR H-CACHE-GEFUNDEN-JA                 D15
+901540     .                                                            D15
+901550 CACHE-AKRS-SUCHEN-1002.                                          D15
+901560     EXIT.                                                        D15
+901570 CACHE-AKRS-SUCHEN-EXIT.                                          D15
+901580     EXIT.                                                        D15
+901590 CACHE-AKRS-VERGLEICHEN SECTION.                                  D15
+901600 CACHE-AKRS-VERGLEICHEN-1001.                                     D15
+901610*                                                                D15
+901620     IF CACHE-AKRS-ABSTIMM-ART (H-CACHE-INDEX)                    D15
+901630                             = KAI0AKR-ABSTIMM-ART                D15
+901640    AND CACHE-AKRS-AK-NUMMER   (H-CACHE-INDEX)                    D15
+901650                             = KAI0AKR-AK-NUMMER                  D15
+901660     THEN                                                         D15
+901670       MOVE CACHE-AKRS-AK-TYP   (H-CACHE-INDEX)                   D15
+901680                                TO KAO0AKR-AK-TYP                 D15
+901685       MOVE CACHE-AKRS-FACHBEREICH (H-CACHE-INDEX)                D17
+901686                                TO KAO0AKR-FACHBEREICH            D17
+901690       MOVE CACHE-AKRS-GEWICHT  (H-CACHE-INDEX)                   D15
+901700                                TO GSOVER-GEWICHT                 D15
+901710       SET H-CACHE-GEFUNDEN-JA  TO TRUE                           D15
+901720     END-IF                                                       D15
+901730     .                                                            D15
+901740 CACHE-AKRS-VERGLEICHEN-1002.                                     D15
+901750     EXIT.                                                        D15
+901760 CACHE-AKRS-VERGLEICHEN-EXIT.                                     D15
+901770     EXIT.                                                        D15
+901780 CACHE-AKRS-EINTRAGEN SECTION.                                    D15
+901790 CACHE-AKRS-EINTRAGEN-1001.                                       D15
+901800*                                                                D15
+901810     IF (GSOVER-GEWICHT = C-GEW-NICHT-GESETZT                     D15
+901820      OR GSOVER-GEWICHT = C-GEW-ZUSTAND)                          D15
+901830    AND H-CACHE-AKRS-ANZ < 200                                    D15
+901840     THEN                                                         D15
+901850       ADD 1 TO H-CACHE-AKRS-ANZ                                  D15
+901860       MOVE KAI0AKR-ABSTIMM-ART                                   D15
+901870              TO CACHE-AKRS-ABSTIMM-ART (H-CACHE-AKRS-ANZ)        D15
+901880       MOVE KAI0AKR-AK-NUMMER                                     D15
+901890              TO CACHE-AKRS-AK-NUMMER   (H-CACHE-AKRS-ANZ)        D15
+901900       MOVE KAO0AKR-AK-TYP                                        D15
+901910              TO CACHE-AKRS-AK-TYP      (H-CACHE-AKRS-ANZ)        D15
+901915       MOVE KAO0AKR-FACHBEREICH                                   D17
+901916              TO CACHE-AKRS-FACHBEREICH (H-CACHE-AKRS-ANZ)        D17
+901920       MOVE GSOVER-GEWICHT                                        D15
+901930              TO CACHE-AKRS-GEWICHT     (H-CACHE-AKRS-ANZ)        D15
+901940     END-IF                                                       D15
+901950     .                                                            D15
+901960 CACHE-AKRS-EINTRAGEN-1002.                                       D15
+901970     EXIT.                                                        D15
+901980 CACHE-AKRS-EINTRAGEN-EXIT.                                       D15
+901990     EXIT.                                                        D15
+902000 CACHE-AKFB-SUCHEN SECTION.                                       D15
+902010 CACHE-AKFB-SUCHEN-1001.                                          D15
+902020*                                                                D15
+902030     SET H-CACHE-GEFUNDEN-NEIN   TO TRUE                          D15
+902040     PERFORM CACHE-AKFB-VERGLEICHEN                               D15
+902050                        THRU CACHE-AKFB-VERGLEICHEN-EXIT          D15
+902060                        VARYING H-CACHE-INDEX FROM 1 BY 1         D15
+902070                        UNTIL H-CACHE-INDEX > H-CACHE-AKFB-ANZ    D15
+902080                           OR H-CACHE-GEFUNDEN-JA                 D15
+902090     .                                                            D15
+902100 CACHE-AKFB-SUCHEN-1002.                                          D15
+902110     EXIT.                                                        D15
+902120 CACHE-AKFB-SUCHEN-EXIT.                                          D15
+902130     EXIT.                                                        D15
+902140 CACHE-AKFB-VERGLEICHEN SECTION.                                  D15
+902150 CACHE-AKFB-VERGLEICHEN-1001.                                     D15
+902160*                                                                D15
+902170     IF CACHE-AKFB-AK-TYP    (H-CACHE-INDEX)                      D15
+902180                           = KAI0AKF-AK-TYP                       D15
+902190    AND CACHE-AKFB-ZUSATZ-TEXT-SL (H-CACHE-INDEX)                 D15
+902200                           = KAI0AKF-ZUSATZ-TEXT-SL               D15
+902210    AND CACHE-AKFB-PRIMANOTA (H-CACHE-INDEX)                      D15
+902220                           = KAI0AKF-PRIMANOTA                    D15
+902230     THEN                                                         D15
+902240       MOVE CACHE-AKFB-FACHBEREICH (H-CACHE-INDEX)                D15
+902250                                  TO KAO0AKF-FACHBEREICH          D15
+902260       MOVE CACHE-AKFB-GEWICHT     (H-CACHE-INDEX)                D15
+902270                                  TO GSOVER-GEWICHT               D15
+902280       SET H-CACHE-GEFUNDEN-JA  TO TRUE                           D15
+902290     END-IF                                                       D15
+902300     .                                                            D15
+902310 CACHE-AKFB-VERGLEICHEN-1002.                                     D15
+902320     EXIT.                                                        D15
+902330 CACHE-AKFB-VERGLEICHEN-EXIT.                                     D15
+902340     EXIT.                                                        D15
+902350 CACHE-AKFB-EINTRAGEN SECTION.                                    D15
+902360 CACHE-AKFB-EINTRAGEN-1001.                                       D15
+902370*                                                                D15
+902380     IF (GSOVER-GEWICHT = C-GEW-NICHT-GESETZT                     D15
+902390      OR GSOVER-GEWICHT = C-GEW-ZUSTAND)                          D15
+902400    AND H-CACHE-AKFB-ANZ < 200                                    D15
+902410     THEN                                                         D15
+902420       ADD 1 TO H-CACHE-AKFB-ANZ                                  D15
+902430       MOVE KAI0AKF-AK-TYP                                        D15
+902440              TO CACHE-AKFB-AK-TYP         (H-CACHE-AKFB-ANZ)     D15
+902450       MOVE KAI0AKF-ZUSATZ-TEXT-SL                                D15
+902460              TO CACHE-AKFB-ZUSATZ-TEXT-SL (H-CACHE-AKFB-ANZ)     D15
+902470       MOVE KAI0AKF-PRIMANOTA                                     D15
+902480              TO CACHE-AKFB-PRIMANOTA      (H-CACHE-AKFB-ANZ)     D15
+902490       MOVE KAO0AKF-FACHBEREICH                                   D15
+902500              TO CACHE-AKFB-FACHBEREICH    (H-CACHE-AKFB-ANZ)     D15
+902510       MOVE GSOVER-GEWICHT                                        D15
+902520              TO CACHE-AKFB-GEWICHT        (H-CACHE-AKFB-ANZ)     D15
+902530     END-IF                                                       D15
+902540     .                                                            D15
+902550 CACHE-AKFB-EINTRAGEN-1002.                                       D15
+902560     EXIT.                                                        D15
+902570 CACHE-AKFB-EINTRAGEN-EXIT.                                       D15
+902580     EXIT.                                                        D15
