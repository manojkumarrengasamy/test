@@ -90,6 +90,34 @@
 006300* Daten für die Änderung                                    *
 006400*                                                           *
 006500*@E-FUNKTION-4                                              *
+009567*                                                           *          D08
+009568*@A-FUNKTION-5                                                         D08
+009569* Ruecknahme einer freigegebenen Schliessung                *          D08
+009570*                                                           *          D08
+009571* Eingabefeldbelegungen:                                               D08
+009572* Funktion "01-STD-SCH-REVOKE"                                         D08
+009573* Schliessungsnummer                                                   D08
+009574* Bemerkung (Begruendung, Pflichtfeld)                                 D08
+009575*                                                           *          D08
+009576*@E-FUNKTION-5                                                         D08
+009577*                                                           *     D10
+009578*@A-FUNKTION-6                                                    D10
+009579* Massenaenderung von Bemerkung/Fachbereich ueber eine Liste      D10
+009580* von APOs, die auf Selektionskriterien passen                    D10
+009581*                                                                 D10
+009582* Eingabefeldbelegungen:                                          D10
+009583* Funktion "01-STD-APO-AEN-BEM-FB-MASSE"                          D10
+009584* Selektionskriterien (wie AKAC5AL/AKA5OF), neue Daten            D10
+009585*@E-FUNKTION-6                                                    D10
+009590*                                                           *     D12
+009591*@A-FUNKTION-7                                                    D12
+009592* Hilfetext zu einem Meldungscode anzeigen (Online-Hilfe)         D12
+009593*                                                                 D12
+009594* Eingabefeldbelegungen:                                          D12
+009595* Funktion "01-STD-HILFE-ANZEIGEN"                                D12
+009596* Meldungscode (z.B. "KA4068"), zu dem die Erlaeuterung und       D12
+009597* die empfohlene Massnahme aus KA00AKHL geliefert werden soll     D12
+009598*@E-FUNKTION-7                                                    D12
 006600*                                                           *
 006700*@A-MODULAUFRUF                                             *
 006800* Aufruf-Beispiel:                                          *
@@ -131,6 +159,16 @@
 009764*          S-Nr: @@@@@@@@@@@@)                                    D03
 009765* KA4859 : Bei diesem Status ist die Ablehnung nicht möglich*     D03
 009766*          S-Nr: @@@@@@@@@@@@)                                    D03
+009767* KA4861 : Bei der Ruecknahme ist eine Begruendung                     D08
+009768*          (Bemerkung) anzugeben                                       D08
+009769* KA4862 : Bei diesem Status ist die Ruecknahme nicht                  D08
+009770*          moeglich:  S-Nr: @@@@@@@@@@@@)                              D08
+009586* KA4867 : Massenaenderung: @@@@@ Satz/Saetze geaendert,          D10
+009587*          @@@@@ uebersprungen (keine Berechtigung)               D10
+009588* KA4868 : Fuer die Massenaenderung ist der neue                  D10
+009589*          Fachbereich anzugeben                                  D10
+009598* KA4884 : Zu diesem Meldungscode ist kein Hilfetext               D12
+009599*          hinterlegt: @@@@@@@@@@@@)                               D12
 009800* alle Meldungen der gerufenen AUfträge                     *
 009900*                                                           *
 010000*@E-RETURNCODE                                              *
@@ -159,6 +197,10 @@
 012300* CGSO1ANM: Copy fuer taskspez. Anmeldedaten                *
 012400* CKAI4OF1: Eingabebereich AKA4OF                           *
 012500* CKAI4OF2: Eingabebereich AKA4OF                           *
+012550* CKAI4OF4: Eingabebereich AKA4OF (Hilfe-Anzeigen)          *
+012560* CKAO4OF1: Ausgabebereich AKA4OF (Hilfe-Anzeigen)          *
+012570* CKAI0AKL: Eingabebereich Tabelle KA00AKHL (Hilfetexte)    *
+012580* CKAO0AKL: Ausgabebereich Tabelle KA00AKHL (Hilfetexte)    *
 012600* CKAXIND : Indices                                         *
 012700* DCTGRCGE: Meldungsgewichte                                *
 012800*                                                           *
@@ -218,6 +260,82 @@
       *     Belegung Abstimmart im erweiterten I-Copy für KKA4SL  *     E01
       *     Datum: 10.12.2014                            NKZ: SUM *     E01
       *                                                           *     E01
+      * D04 R52571                                                *     D04
+      *     Nach einer Freigabe/Aufhebung/Ablehnung einer          *     D04
+      *     Schließung wird jetzt AKANOTI aufgerufen, damit eine   *     D04
+      *     Mail-/Slack-Benachrichtigung der zustaendigen Stelle   *     D04
+      *     angestoßen werden kann.                                *     D04
+      *     Datum: 14.06.2016                            NKZ: BRU  *     D04
+      *                                                           *     D04
+      * D05 R81999                                                *     D05
+      *     Konfigurierbare 4-Augen-Prinzip-Grenzbetraege je       *     D05
+      *     Abstimmkreis (KA01AKRS/KAO0AKR-VIER-AUGEN-GRENZBETRAG):*     D05
+      *     liegt der tatsaechliche Differenzbetrag der Schliessung*     D05
+      *     innerhalb der konfigurierten Grenze, entfaellt das     *     D05
+      *     4-Augen-Prinzip bei der Freigabe, auch wenn CGSBER es  *     D05
+      *     rollenbezogen an sich verlangen wuerde.                *     D05
+      *     Datum: 02.11.2016                            NKZ: SUM  *     D05
+      *                                                           *     D05
+      * D06 R79073                                                *     D06
+      *     Vertretungsregelung fuer die Freigabe im 4-Augen-      *     D06
+      *     Prinzip (neue Tabelle KA02AKDL/CKAI0AKD/CKAO0AKD):     *     D06
+      *     ist der angemeldete Benutzer fuer den betroffenen      *     D06
+      *     Zeitraum als Stellvertreter hinterlegt, wird die        *     D06
+      *     4-Augen-Berechtigung auch dann erteilt, wenn CGSBER     *     D06
+      *     sie dem Benutzer selbst nicht zuerkennt.                *     D06
+      *     Datum: 26.05.2017                            NKZ: HRT  *     D06
+      *                                                           *     D06
+      * D07 R50557                                                *     D07
+      *     Sprachkennzeichen fuer Meldungstexte aus den           *     D07
+      *     Anmeldedaten uebernommen und an CGSMEL weitergegeben.  *     D07
+      *     Datum: 22.08.2017                            NKZ: WEG  *     D07
+      *                                                           *     D07
+      * D08 R47084                                                *     D08
+      *     Neue Funktion zur Ruecknahme einer irrtuemlich         *     D08
+      *     freigegebenen Schliessung: setzt die Schliessung und   *     D08
+      *     alle zugehoerigen APOs auf den Status offen zurueck,   *     D08
+      *     Begruendung wird verpflichtend im KJD100-Journal        *     D08
+      *     protokolliert.                                         *     D08
+      *     Datum: 10.02.2018                            NKZ: KLM  *     D08
+      *                                                           *     D08
+      * D11 R73206                                                *     D11
+      *     Schliessungsgruende (KA00AKSG): die Bemerkung bei       *     D11
+      *     Fachbereichsaenderung und bei Freigabe/Ablehnung/       *     D11
+      *     Aufhebung/Ruecknahme einer Schliessung darf mit einem   *     D11
+      *     vierstelligen Code gefolgt von ":" beginnen; ist ein    *     D11
+      *     Code angegeben, wird er vor dem Journaleintrag gegen    *     D11
+      *     KA00AKSG geprueft (PRUEFEN-SCHLIESSGRUND-AKA4OF).       *     D11
+      *     Datum: 26.03.2018                            NKZ: PTV  *     D11
+      * D12 R83143                                                *     D12
+      *     Neue Funktion "01-STD-HILFE-ANZEIGEN": liefert zu       *     D12
+      *     einem Meldungscode die in der neuen Tabelle KA00AKHL    *     D12
+      *     gepflegte Erlaeuterung und empfohlene Massnahme, damit  *     D12
+      *     der Online-Dialog eine Hilfe zu kryptischen Rueckgabe-  *     D12
+      *     codes direkt im Kontext anzeigen kann.                  *     D12
+      *     Datum: 14.11.2018                            NKZ: DNK  *     D12
+      *                                                           *     D12
+      * D13 R83584                                                *     D13
+      *     Ablehnungszaehler je Schliessung (KAO5SL1-ABLEHN-      *     D13
+      *     ZAEHLER/KAI4SL2-ABLEHN-ZAEHLER): wird eine Schliessung *     D13
+      *     zum zweiten oder wiederholten Mal in Folge abgelehnt,  *     D13
+      *     wird die Benachrichtigung (AKANOTI) statt an den       *     D13
+      *     urspruenglichen Ersteller an die Fachbereichsleitung   *     D13
+      *     eskaliert (KAINOTI1-ESKALATION-KZ), eine eigene, von    *     D13
+      *     der normalen 4-Augen-Prinzip-Freigeberrolle             *     D13
+      *     unabhaengige Workflow-Rolle.                           *     D13
+      *     Datum: 19.02.2019                            NKZ: RSC  *     D13
+      *                                                           *     D13
+      * D14 R57289                                                *     D14
+      *     DELEGATION-PRUEFEN (D06) korrigiert: eine Vertretung   *     D14
+      *     ausserhalb ihres Gueltigkeitszeitraums (KAO0AKD-       *     D14
+      *     GUELTIG-VON/-BIS) hat die 4-Augen-Freigabe faelschlich *     D14
+      *     zeitlich unbegrenzt gestattet. Ausserdem wurde der     *     D14
+      *     Fall "keine Vertretung hinterlegt" (Regelfall) bislang *     D14
+      *     auf C-GEW-FEHLER gesetzt und damit ueber den Fehler-   *     D14
+      *     zweig der aufrufenden EVALUATE statt der regulaeren    *     D14
+      *     KA4801-Meldung ausgegeben.                             *     D14
+      *     Datum: 28.07.2019                            NKZ: OBR  *     D14
+      *                                                           *     D14
       * This Version has been modified to meet KOJAK requirements       CCC
       * at March 1st 2017                                               CCC
 100072* ENDE ELEMENTKOPF ****************************************%*     D03
@@ -270,12 +388,21 @@
 103400    05 C-OBJEKT-KA2851            PIC X(006) VALUE "KA2851".
 103500    05 C-OBJEKT-KA2852            PIC X(006) VALUE "KA2852".
 103600    05 C-OBJEKT-KA2853            PIC X(006) VALUE "KA2853".
+103650    05 C-OBJEKT-KA2855            PIC X(006) VALUE "KA2855".      D08
 103700    05 C-OBJEKT-KA2856            PIC X(006) VALUE "KA2856".
 103800    05 C-OBJEKT-KA4801            PIC X(006) VALUE "KA4801".
 103870    05 C-OBJEKT-KA4857            PIC X(006) VALUE "KA4857".      D03
 103871    05 C-OBJEKT-KA4858            PIC X(006) VALUE "KA4858".      D03
 103872    05 C-OBJEKT-KA4859            PIC X(006) VALUE "KA4859".      D03
 103880    05 C-OBJEKT-KA4860            PIC X(006) VALUE "KA4860".      D01
+103881    05 C-OBJEKT-KA4861            PIC X(006) VALUE "KA4861".      D08
+103882    05 C-OBJEKT-KA4862            PIC X(006) VALUE "KA4862".      D08
+103883    05 C-OBJEKT-KA4865            PIC X(006) VALUE "KA4865".      D09
+103884   05 C-OBJEKT-KA4867            PIC X(006) VALUE "KA4867".       D10
+103885   05 C-OBJEKT-KA4868            PIC X(006) VALUE "KA4868".       D10
+103886   05 C-OBJEKT-KA4869            PIC X(006) VALUE "KA4869".       D11
+103887   05 C-OBJEKT-KA4884            PIC X(006) VALUE "KA4884".       D12
+103888   05 C-OBJEKT-KA4886            PIC X(006) VALUE "KA4886".       D13
 103900    05 C-OBJEKT-KA5002            PIC X(006) VALUE "KA5002".
 104000    05 C-OBJEKT-KA5007            PIC X(006) VALUE "KA5007".
 104100/---------------------------------------------------------------*
@@ -284,16 +411,26 @@
 104400 01 KONSTANTE-AKA4OF.
 104500    05 C-01-STD-APO-AEN-BEM-FB    PIC X(040) VALUE
 104600                                  "01-STD-APO-AEN-BEM-FB".
+104650   05 C-01-STD-APO-AEN-BEM-FB-MASSE PIC X(040) VALUE              D10
+104660                                 "01-STD-APO-AEN-BEM-FB-MASSE".   D10
 104700    05 C-01-STD-SCH-FREI          PIC X(040) VALUE
 104800                                  "01-STD-SCH-FREI".
 104900    05 C-01-STD-SCH-ABLE          PIC X(040) VALUE
 105000                                  "01-STD-SCH-ABLE".
 105100    05 C-01-STD-SCH-AUFH          PIC X(040) VALUE
 105200                                  "01-STD-SCH-AUFH".
+105150    05 C-01-STD-SCH-REVOKE        PIC X(040) VALUE                 D08
+105160                                  "01-STD-SCH-REVOKE".            D08
+105170    05 C-01-STD-HILFE-ANZEIGEN    PIC X(040) VALUE                 D12
+105180                                  "01-STD-HILFE-ANZEIGEN".        D12
 105300    05 C-KONFIG-ID-KA             PIC X(002) VALUE "KA".
 105400    05 C-KONFIG-ID-GS             PIC X(002) VALUE "GS".
 105500    05 C-AUF-AUFRUF-AL            PIC X(040) VALUE "AUFRUF-AL".
 105600    05 C-AKA4OF                   PIC X(008) VALUE "AKA4OF".
+105601    05 C-OBJEKT-KA-NOTI           PIC X(020) VALUE "AKANOTI".      D04
+105602    05 C-FUNKTION-BENACHRICHTIGEN PIC X(040) VALUE                 D04
+105603                                  "01-INT-BENACHRICHTIGEN".        D04
+105604    05 C-KANAL-MAIL               PIC X(001) VALUE "M".            D04
 105700    05 C-1                        PIC 9(001) VALUE 1.
 105800    05 C-J                        PIC X(001) VALUE "J".
 105900    05 C-N                        PIC X(001) VALUE "N".
@@ -315,6 +452,11 @@
 107400     05 C-TAB-LESEN-EQUAL         PIC X(040) VALUE "LESEN-EQUAL".
 107500     05 C-TAB-ANM-DAT-LESEN       PIC X(040) VALUE
 107600                                  "ANM-DAT-LESEN".
+107650     05 C-OBJEKT-TAB-KA01AKRS     PIC X(009) VALUE "KA01AKRS".    D05
+107660     05 C-OBJEKT-TAB-KA02AKDL     PIC X(009) VALUE "KA02AKDL".    D06
+107670     05 C-OBJEKT-TAB-KA00AKFR     PIC X(009) VALUE "KA00AKFR".    D09
+107680     05 C-OBJEKT-TAB-KA00AKSG     PIC X(009) VALUE "KA00AKSG".    D11
+107690     05 C-OBJEKT-TAB-KA00AKHL     PIC X(009) VALUE "KA00AKHL".    D12
 107700/
 107800*---------------------------------------------------------------*
 107900* Schnittstelle CGSBER (Berechtigungspruefung)                  *
@@ -329,6 +471,7 @@
 108800     05 C-FKT-BER-AEND            PIC X(003) VALUE "750".         D01
 108900     05 C-FKT-BER-FREI-4-AUGEN    PIC X(003) VALUE "770".         D01
 108950     05 C-FKT-BER-FREI-IMMER      PIC X(003) VALUE "771".         D01
+108960     05 C-FKT-BER-REVOKE-IMMER    PIC X(003) VALUE "772".         D08
 109000*
 109100     COPY CGSI4BER                REPLACING 01 BY 05,
 109200                                  ==(01)== BY ==(01)==.
@@ -343,6 +486,8 @@
 110100                                  "01-INT-AEN-APO-ABLE".
 110200 01 C-01-INT-AEN-APO-AUFH         PIC X(040) VALUE
 110300                                  "01-INT-AEN-APO-AUFH".
+110350 01 C-01-INT-AEN-APO-REVOKE       PIC X(040) VALUE                 D08
+110360                                  "01-INT-AEN-APO-REVOKE".         D08
 110400 01 C-OBJEKT-AUFTRAG-KKA4AP       PIC X(020) VALUE "KKA4AP".   
 110500 COPY CKAI4AP1.
 110600 COPY CKAI4AP4.
@@ -363,6 +508,8 @@
 112100                                  "01-INT-AEN-SCH-ABLE".
 112200 01 C-01-INT-AEN-SCH-AUFH         PIC X(040) VALUE
 112300                                  "01-INT-AEN-SCH-AUFH".
+112250 01 C-01-INT-AEN-SCH-REVOKE      PIC X(040) VALUE                 D08
+112260                                  "01-INT-AEN-SCH-REVOKE".        D08
 112400 01 C-OBJEKT-AUFTRAG-KKA4SL       PIC X(020) VALUE "KKA4SL".   
 112500 COPY CKAI4SL2.
 112600*---------------------------------------------------------------* 
@@ -373,6 +520,18 @@
 113100 01 C-OBJEKT-AUFTRAG-KKA5SL       PIC X(020) VALUE "KKA5SL".   
 113200 COPY CKAI5SL1. 
 113300 COPY CKAO5SL1. 
+113350/----------------------------------------------------------------*D10
+113360* Schnittstellenparameter fuer Auftrag AKA5OF (Massen-Selektion) *D10
+113370*---------------------------------------------------------------* D10
+113380 01 C-OBJEKT-AUFTRAG-AKA5OF      PIC X(020) VALUE "AKA5OF".       D10
+113390 01 C-01-STD-APO-LIST-SUCHE      PIC X(040) VALUE                 D10
+113400                                  "01-STD-APO-LIST-SUCHE".        D10
+113410 01 C-ANZ-TREFFER                PIC 9(003) VALUE 100.            D10
+113420 COPY CKAI5OF2.                                                   D10
+113430 COPY CKAI5OF3.                                                   D10
+113440 COPY CKAO5OF2.                                                   D10
+113450 COPY CKAT5OF1           REPLACING 01 BY 05,                      D10
+113460                                  ==(01)== BY ==(01)==.           D10
 113400/---------------------------------------------------------------*
 113500* Hilfsfelder                                                   *
 113600*---------------------------------------------------------------*
@@ -380,6 +539,7 @@
 113800     05 C-STATUS-ABGELEHNT        PIC 9(001) VALUE 6.
 113900     05 C-STATUS-GESCHLOSSEN      PIC 9(001) VALUE 8.
 114000     05 C-STATUS-AUFGEHOBEN       PIC 9(001) VALUE 9.
+114050     05 C-STATUS-OFFEN           PIC 9(001) VALUE 2.              D08
 114100 01 HILFSFELDER.
 114200    05 H-ZAEHLER-ANZ              PIC 9(003).
 114300/---------------------------------------------------------------*
@@ -416,6 +576,7 @@
 117400       10 C-GV-SCHL-FREI          PIC X(008) VALUE "KASCHLFR".
 117500       10 C-GV-SCHL-ABLE          PIC X(008) VALUE "KASCHLAB".
 117600       10 C-GV-SCHL-AUFH          PIC X(008) VALUE "KASCHLAF".
+117650       10 C-GV-SCHL-REVOKE        PIC X(008) VALUE "KASCHLRV".      D08
 117700     05 C-JD-FELDNAMEN.
 117800       10 C-FELD-KA000001         PIC X(006) VALUE "000001".
 117900       10 C-FELD-KA000002         PIC X(006) VALUE "000002".
@@ -423,6 +584,7 @@
 118100     05 C-AKTION-FREI             PIC X(006) VALUE "FREI".
 118200     05 C-AKTION-ABLE             PIC X(006) VALUE "ABLEHN".
 118300     05 C-AKTION-AUFH             PIC X(006) VALUE "AUFHEB".
+118350     05 C-AKTION-REVOKE          PIC X(006) VALUE "RUECKN".        D08
 118400     05 C-0000                    PIC X(004) VALUE "0000".
 118500     05 C-VERARB-KZ-1             PIC X(001) VALUE "1".
 118600     05 C-PROT-LAUFNUMMER         PIC X(004) VALUE "0001".
@@ -455,12 +617,71 @@
 121300* Uebergabeparameter fuer CGSTAB                                *
 121400*---------------------------------------------------------------*
 121500 COPY CGSTTAB.
+121510/---------------------------------------------------------------*  D05
+121511* Ein-/Ausgabebereich Tabelle KA01AKRS (4-Augen-Grenzbetrag)     *  D05
+121512*---------------------------------------------------------------*  D05
+121513 COPY CKAI0AKR.                                                     D05
+121514 COPY CKAO0AKR.                                                     D05
+121515/---------------------------------------------------------------*  D06
+121516* Ein-/Ausgabebereich Tabelle KA02AKDL (Freigabe-Delegation)      *  D06
+121517*---------------------------------------------------------------*  D06
+121518 COPY CKAI0AKD.                                                     D06
+121519 COPY CKAO0AKD.                                                     D06
+121520/---------------------------------------------------------------* D09
+121521* Ein-/Ausgabebereich Tabelle KA00AKFR (Fachbereichsberechtigung)*D09
+121522*---------------------------------------------------------------* D09
+121523 COPY CKAI0AKZ.                                                   D09
+121524 COPY CKAO0AKZ.                                                   D09
+121525/---------------------------------------------------------------* D11
+121526* Ein-/Ausgabebereich Tabelle KA00AKSG (Schliessungsgruende)     *D11
+121527*---------------------------------------------------------------* D11
+121528 COPY CKAI0AKH.                                                   D11
+121529 COPY CKAO0AKH.                                                   D11
+121529/---------------------------------------------------------------* D12
+121530* Ein-/Ausgabebereich Tabelle KA00AKHL (Hilfetexte Meldungscodes)*D12
+121531*---------------------------------------------------------------* D12
+121532 COPY CKAI0AKL.                                                   D12
+121533 COPY CKAO0AKL.                                                   D12
+121550/---------------------------------------------------------------*  D04
+121551* Eingabebereich fuer den Auftrag AKANOTI                        * D04
+121552*---------------------------------------------------------------* D04
+121553 COPY CKAINOTI1.                                                   D04
 121550/---------------------------------------------------------------* D01
 121551* Programmschalter                                              * D01
 121552*---------------------------------------------------------------* D01
 121553 01 VIER-AUGEN-PRINZIP-FLAG       PIC X(001).                     D01
 121554    88 VIER-AUGEN-PRINZIP-JA      VALUE "J".                      D01
 121555    88 VIER-AUGEN-PRINZIP-NEIN    VALUE "N".                      D01
+121556 01 H-MERK-VIER-AUGEN-GRENZBETRAG                                  D05
+121557                                  PIC S9(011)V99 COMP-3.              D05
+121558 01 H-MERK-DIFF-ABSOLUT           PIC S9(011)V99 COMP-3.            D05
+121559 01 H-HEUTE                       PIC 9(008).                       D06
+121561*   Kennzeichen: Sprache der Meldungstexte (aus Anmeldedaten)       D07
+121562 01 H-SPRACHE-KZ                  PIC X(001).                       D07
+121563    88 SPRACHE-DEUTSCH            VALUE "D".                        D07
+121564    88 SPRACHE-ENGLISCH           VALUE "E".                        D07
+121565 01 H-MERK-PRUEF-FACHBEREICH  PIC X(004).                         D09
+121566* Hilfsfelder fuer die Massenaenderung Bemerkung/Fachbereich      D10
+121567 01 H-MASSE-ANZ-GEAENDERT          PIC 9(005).                    D10
+121568 01 H-MASSE-ANZ-UEBERSPRUNGEN      PIC 9(005).                    D10
+121569 01 H-MASSE-BERECHTIGT-FLAG        PIC X(001).                    D10
+121570    88 H-MASSE-BERECHTIGT-JA           VALUE "J".                 D10
+121571    88 H-MASSE-BERECHTIGT-NEIN         VALUE "N".                 D10
+121572 01 H-MASSE-WEITER                 PIC X(001).                    D10
+121573    88 H-MASSE-WEITER-JA               VALUE "J".                 D10
+121574 01 H-INDEX                        PIC 9(003) COMP-3.             D10
+121575 01 H-ZAEHLER                      PIC 9(003).                    D10
+121576* Schliessungsgrund-Code, als fuehrendes Token "<code>:" aus      D11
+121577* der jeweiligen Bemerkung entnommen (siehe PRUEFEN-SCHLIESS-     D11
+121578* GRUND-AKA4OF); SPACE, wenn kein Code angegeben wurde.           D11
+121579 01 H-MERK-BEMERK-PRUEF            PIC X(080).                    D11
+121580 01 H-MERK-SCHLIESSGRUND-CODE      PIC X(004).                    D11
+121581* Ablehnungszaehler der Schliessung (fortgeschrieben bei          D13
+121582* 01-STD-SCH-ABLE, zurueckgesetzt bei 01-STD-SCH-FREI)            D13
+121583 01 H-ABLEHN-ZAEHLER-NEU           PIC 9(003).                    D13
+121584 01 H-ESKALATION-FLAG              PIC X(001).                    D13
+121585    88 ESKALATION-JA                  VALUE "J".                  D13
+121586    88 ESKALATION-NEIN                VALUE "N".                  D13
 121600/---------------------------------------------------------------*
 121700* Hilfsfelder                                                   *
 121800*---------------------------------------------------------------*
@@ -510,10 +731,19 @@
 126200 01 LS-EIN-BER-02                 REDEFINES LS-EINGABEBEREICH. 
 126300     COPY CKAI4OF2                REPLACING 01 BY 05,
 126400                                  ==(01)== BY ==(01)==.
+126450 01 LS-EIN-BER-03                 REDEFINES LS-EINGABEBEREICH.    D10
+126460     COPY CKAI4OF3                REPLACING 01 BY 05,             D10
+126470                                  ==(01)== BY ==(01)==.           D10
+126480 01 LS-EIN-BER-04                 REDEFINES LS-EINGABEBEREICH.    D12
+126490     COPY CKAI4OF4                REPLACING 01 BY 05,             D12
+126495                                  ==(01)== BY ==(01)==.           D12
 126500*---------------------------------------------------------------*
 126600* Ausgabebereich fuer den StandAlone-Auftrag AKA4OF             *
 126700*---------------------------------------------------------------*
 126800 01 LS-AUSGABEBEREICH             PIC X(001).
+126850 01 LS-AUS-BER-01                 REDEFINES LS-AUSGABEBEREICH.    D12
+126860     COPY CKAO4OF1                REPLACING 01 BY 05,             D12
+126870                                  ==(01)== BY ==(01)==.           D12
 126900*---------------------------------------------------------------*
 127000* Transientbereich im Auftragsformat fuer den Auftrag AKA4OF    *
 127100*---------------------------------------------------------------*
@@ -543,10 +773,15 @@
 129500     EVALUATE KAI4OF1-FUNKTION
 129600     WHEN C-01-STD-APO-AEN-BEM-FB
 129700       PERFORM VERARB-APO-AEND
+129750    WHEN C-01-STD-APO-AEN-BEM-FB-MASSE                            D10
+129760      PERFORM VERARB-APO-AEND-MASSE                               D10
 129800     WHEN C-01-STD-SCH-FREI
 129900     WHEN C-01-STD-SCH-ABLE
 130000     WHEN C-01-STD-SCH-AUFH
+130050     WHEN C-01-STD-SCH-REVOKE                                     D08
 130100       PERFORM VERARB-SCH-AEND
+130110     WHEN C-01-STD-HILFE-ANZEIGEN                                 D12
+130120       PERFORM VERARB-HILFE-ANZEIGEN                              D12
 130200     WHEN OTHER
 130300* KA5002: @@@@@@@@: Unbekannte Funktion @@@@@@@@@@@@@@@@@@@@
 130400       MOVE C-OBJEKT-KA5002       TO H-MELDUNGS-OBJEKT
@@ -572,6 +807,9 @@
 132400     WHEN C-01-STD-APO-AEN-BEM-FB
 132500       MOVE C-FKT-BER-AEND        TO GSI4BER-BP-FUNKTION-KURZNAME
 132550       PERFORM CALL-CGSBER                                        D01
+132560    WHEN C-01-STD-APO-AEN-BEM-FB-MASSE                            D10
+132570      MOVE C-FKT-BER-AEND        TO GSI4BER-BP-FUNKTION-KURZNAME  D10
+132580      PERFORM CALL-CGSBER                                         D10
 132600     WHEN C-01-STD-SCH-FREI
 132700     WHEN C-01-STD-SCH-ABLE
 132800     WHEN C-01-STD-SCH-AUFH
@@ -584,10 +822,18 @@
 132955         MOVE C-FKT-BER-FREI-4-AUGEN                              D01
 132956                                  TO GSI4BER-BP-FUNKTION-KURZNAME D01
 132957         PERFORM CALL-CGSBER                                      D01
+132962         IF GSOVER-GEWICHT        NOT = C-GEW-NICHT-GESETZT        D06
+132963         THEN                                                     D06
+132964           PERFORM DELEGATION-PRUEFEN                              D06
+132965         END-IF                                                   D06
 132958       ELSE                                                       D01
 132959         SET VIER-AUGEN-PRINZIP-NEIN                              D01
 132960                                  TO TRUE                         D01
 132961       END-IF                                                     D01
+132966     WHEN C-01-STD-SCH-REVOKE                                     D08
+132967       MOVE C-FKT-BER-REVOKE-IMMER                               D08
+132968                                  TO GSI4BER-BP-FUNKTION-KURZNAME D08
+132969       PERFORM CALL-CGSBER                                       D08
 133000     WHEN OTHER
 133100       CONTINUE
 133200     END-EVALUATE
@@ -638,7 +884,45 @@
 137086     .                                                            D01
 137088 CALL-CGSBER-1002.                                                D01
 137090     EXIT.                                                        D01
-137100/---------------------------------------------------------------*
+137091/---------------------------------------------------------------*  D06
+137092* Vertretungsregelung - Aufruf CGSTAB KA02AKDL                   *  D06
+137093* Ist der angemeldete Benutzer ungeachtet der rollenbezogenen    *  D06
+137094* CGSBER-Entscheidung fuer den heutigen Tag als Stellvertreter   *  D06
+137095* fuer die 4-Augen-Freigabe hinterlegt, wird die Berechtigung    *  D06
+137096* trotzdem erteilt (GSOVER-GEWICHT wird zurueckgesetzt).         *  D06
+137097*---------------------------------------------------------------*  D06
+137098 DELEGATION-PRUEFEN SECTION.                                        D06
+137099 DELEGATION-PRUEFEN-1001.                                           D06
+137100*                                                                   D06
+137101     MOVE GSO1ANM-BENUTZERIDENTIFIKATION                            D06
+137102                                  TO KAI0AKD-BENUTZER-ID            D06
+137103     CALL "CGSTAB"                                                  D06
+137104     USING                                                         D06
+137105       C-TAB-LESEN-EQUAL                                            D06
+137106       C-KONFIG-ID-KA                                               D06
+137107       C-OBJEKT-TAB-KA02AKDL                                        D06
+137108       GSOVER-VERSTAENDIGUNGSBEREICH                                D06
+137109       KAI0AKD-EINGABEBEREICH                                       D06
+137110       KAO0AKD-AUSGABEBEREICH                                       D06
+137111       GSTTAB-EIN-AUSGABEBEREICH                                    D06
+137112     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT             D06
+137113     THEN                                                           D06
+137114       MOVE FUNCTION CURRENT-DATE TO H-DH-TIMESTAMP-FIELDS          D06
+137115       MOVE H-DH-TIMESTAMP(1:8)   TO H-HEUTE                        D06
+137116       IF H-HEUTE               NOT < KAO0AKD-GUELTIG-VON           D06
+137117          AND H-HEUTE           NOT > KAO0AKD-GUELTIG-BIS           D06
+137118       THEN                                                         D06
+137119         MOVE C-GEW-NICHT-GESETZT TO GSOVER-GEWICHT                 D06
+137119       ELSE                                                         D14
+137119         MOVE C-GEW-FEHLER        TO GSOVER-GEWICHT                 D14
+137120       END-IF                                                       D06
+137121     ELSE                                                           D06
+137122       CONTINUE                                                     D14
+137123     END-IF                                                         D06
+137123     .                                                              D06
+137124 DELEGATION-PRUEFEN-1002.                                           D06
+137125     EXIT.                                                          D06
+137150/---------------------------------------------------------------*
 137200* Verarbeitung für Ändern APO                                   *
 137300*---------------------------------------------------------------*
 137400 VERARB-APO-AEND SECTION.
@@ -647,6 +931,10 @@
 137700     PERFORM PRUEFEN-EINGABEFELDER-APO
 137800* APO-Satz lesen
 137900     PERFORM AUFRUF-KKA5AP
+137910* Fachbereich der APO gegen die Fachbereichsberechtigung des      D09
+137920* angemeldeten Bearbeiters pruefen (KA00AKFR)                     D09
+137930     MOVE KAO5AP1-APO-FACHBEREICH TO H-MERK-PRUEF-FACHBEREICH     D09
+137940     PERFORM PRUEFEN-FACHBEREICH-BERECHTIGUNG                     D09
 138000* APO-Satz ändern
 138100* Fehlermeldung, wenn Status <> offen                             <-???
 138200     PERFORM AUFRUF-KKA4AP
@@ -658,6 +946,167 @@
 138800     .
 138900 VERARB-APO-AEND-1002.
 139000     EXIT.
+139020/---------------------------------------------------------------* D10
+139030* Verarbeitung fuer Massenaenderung Bemerkung/Fachbereich APOs   *D10
+139040*---------------------------------------------------------------* D10
+139050 VERARB-APO-AEND-MASSE SECTION.                                   D10
+139060 VERARB-APO-AEND-MASSE-1001.                                      D10
+139070*                                                                 D10
+139080    PERFORM PRUEFEN-EINGABEFELDER-APO-MASSE                       D10
+139090    MOVE ZERO                  TO H-MASSE-ANZ-GEAENDERT           D10
+139100    MOVE ZERO                  TO H-MASSE-ANZ-UEBERSPRUNGEN       D10
+139110    INITIALIZE KAT5OF1-TRANSIENT-BEREICH                          D10
+139120    MOVE C-N                   TO KAI5OF3-ANF-KZ-AUFSETZ-ZUGRIFF  D10
+139130    MOVE C-J                   TO H-MASSE-WEITER                  D10
+139140    PERFORM UNTIL H-MASSE-WEITER = C-N                            D10
+139150      PERFORM VERARB-APO-AEND-MASSE-SEITE                         D10
+139160    END-PERFORM                                                   D10
+139170*   KA4867 Massenaenderung: X Satz/Saetze geaendert, Y uebersprungenD10
+139180    MOVE C-OBJEKT-KA4867       TO H-MELDUNGS-OBJEKT               D10
+139190    MOVE H-MASSE-ANZ-GEAENDERT TO GSTMEL-VAR-TEXT-1               D10
+139200    MOVE H-MASSE-ANZ-UEBERSPRUNGEN                                D10
+139210                               TO GSTMEL-VAR-TEXT-2               D10
+139220    PERFORM MELDUNG-EINTRAGEN                                     D10
+139230    .                                                             D10
+139240 VERARB-APO-AEND-MASSE-1002.                                      D10
+139250    EXIT.                                                         D10
+139260/---------------------------------------------------------------* D10
+139270* Verarbeitung fuer Massenaenderung: eine Trefferseite AKA5OF    *D10
+139280*---------------------------------------------------------------* D10
+139290 VERARB-APO-AEND-MASSE-SEITE SECTION.                             D10
+139300 VERARB-APO-AEND-MASSE-SEITE-1001.                                D10
+139310*                                                                 D10
+139320    PERFORM VERSORG-KADA-AKA5OF-MASSE                             D10
+139330    PERFORM AUFTRAG-AKA5OF-MASSE                                  D10
+139340    IF KAO5OF2-IND-LETZT        = ZERO                            D10
+139350    THEN                                                          D10
+139360      MOVE C-N                  TO H-MASSE-WEITER                 D10
+139370    ELSE                                                          D10
+139380      MOVE KAO5OF2-IND-LETZT    TO H-ZAEHLER                      D10
+139390      MOVE 1                    TO H-INDEX                        D10
+139400      PERFORM UNTIL H-INDEX > H-ZAEHLER                           D10
+139410        PERFORM VERARB-APO-AEND-MASSE-SATZ                        D10
+139420        ADD 1                   TO H-INDEX                        D10
+139430      END-PERFORM                                                 D10
+139440      IF KAO5OF2-IND-LETZT      < C-ANZ-TREFFER                   D10
+139450      THEN                                                        D10
+139460        MOVE C-N                TO H-MASSE-WEITER                 D10
+139470      ELSE                                                        D10
+139480        MOVE C-J                TO KAI5OF3-ANF-KZ-AUFSETZ-ZUGRIFF D10
+139490      END-IF                                                      D10
+139500    END-IF                                                        D10
+139510    .                                                             D10
+139520 VERARB-APO-AEND-MASSE-SEITE-1002.                                D10
+139530    EXIT.                                                         D10
+139520/---------------------------------------------------------------* D10
+139530* Selektionskriterien fuer Auftrag AKA5OF (Massenaenderung)      *D10
+139540*---------------------------------------------------------------* D10
+139550 VERSORG-KADA-AKA5OF-MASSE SECTION.                               D10
+139560 VERSORG-KADA-AKA5OF-MASSE-1001.                                  D10
+139570*                                                                 D10
+139580    MOVE HIGH-VALUE              TO KAI5OF3-EINGABEBEREICH        D10
+139590    MOVE C-01-STD-APO-LIST-SUCHE TO KAI5OF3-FUNKTION              D10
+139600    MOVE C-ANZ-TREFFER           TO KAI5OF3-ANF-ANZ-TREFFER       D10
+139610    MOVE HIGH-VALUE              TO KAI5OF3-SELEKTION-OF          D10
+139620    MOVE KAI4OF3-S-ABSTIMMKREIS-TYP                               D10
+139630                                 TO KAI5OF3-S-ABSTIMMKREIS-TYP    D10
+139640    MOVE KAI4OF3-S-STATUS        TO KAI5OF3-S-STATUS              D10
+139650    IF KAI4OF3-S-ABSTIMMKREIS-NR NUMERIC                          D10
+139660    THEN                                                          D10
+139670      MOVE KAI4OF3-S-ABSTIMMKREIS-NR                              D10
+139680                                 TO KAI5OF3-S-ABSTIMMKREIS-NR     D10
+139690    END-IF                                                        D10
+139700    IF KAI4OF3-S-FACHBEREICH     NOT = HIGH-VALUE                 D10
+139710       AND KAI4OF3-S-FACHBEREICH NOT = SPACE                      D10
+139720    THEN                                                          D10
+139730      MOVE KAI4OF3-S-FACHBEREICH TO KAI5OF3-S-FACHBEREICH         D10
+139740    END-IF                                                        D10
+139750    IF KAI4OF3-S-BETRAG          NUMERIC                          D10
+139760    THEN                                                          D10
+139770      MOVE KAI4OF3-S-BETRAG      TO KAI5OF3-S-BETRAG              D10
+139780    END-IF                                                        D10
+139790    IF KAI4OF3-S-BUTAG           NUMERIC                          D10
+139800    THEN                                                          D10
+139810      MOVE KAI4OF3-S-BUTAG       TO KAI5OF3-S-BUTAG               D10
+139820    END-IF                                                        D10
+139830    IF KAI4OF3-S-VALUTA          NUMERIC                          D10
+139840    THEN                                                          D10
+139850      MOVE KAI4OF3-S-VALUTA      TO KAI5OF3-S-VALUTA              D10
+139860    END-IF                                                        D10
+139870    IF KAI4OF3-S-ZUSATZ-TXT-SL   NUMERIC                          D10
+139880    THEN                                                          D10
+139890      MOVE KAI4OF3-S-ZUSATZ-TXT-SL                                D10
+139900                                 TO KAI5OF3-S-ZUSATZ-TYT-SL       D10
+139910    END-IF                                                        D10
+139920    IF KAI4OF3-S-PRIMANOTA       NUMERIC                          D10
+139930    THEN                                                          D10
+139940      MOVE KAI4OF3-S-PRIMANOTA   TO KAI5OF3-S-PRIMANOTA           D10
+139950    END-IF                                                        D10
+139960    IF KAI4OF3-S-ISIN            NOT = HIGH-VALUE                 D10
+139970       AND KAI4OF3-S-ISIN        NOT = SPACE                      D10
+139980    THEN                                                          D10
+139990      MOVE KAI4OF3-S-ISIN        TO KAI5OF3-S-ISIN                D10
+140000    END-IF                                                        D10
+140010    .                                                             D10
+140020 VERSORG-KADA-AKA5OF-MASSE-1002.                                  D10
+140030    EXIT.                                                         D10
+140040/---------------------------------------------------------------* D10
+140050* Aufruf des Auftrags AKA5OF (Trefferliste Massenaenderung)      *D10
+140060*---------------------------------------------------------------* D10
+140070 AUFTRAG-AKA5OF-MASSE SECTION.                                    D10
+140080 AUFTRAG-AKA5OF-MASSE-1001.                                       D10
+140090*                                                                 D10
+140100    CALL "CGSAUF"                                                 D10
+140110    USING C-AUF-AUFRUF-AL                                         D10
+140120          C-KONFIG-ID-KA                                          D10
+140130          C-OBJEKT-AUFTRAG-AKA5OF                                 D10
+140140          GSOVER-VERSTAENDIGUNGSBEREICH                           D10
+140150          KAI5OF3-EINGABEBEREICH                                  D10
+140160          KAO5OF2-AUSGABEBEREICH                                  D10
+140170          KAT5OF1-TRANSIENT-BEREICH                               D10
+140180          KAXIND-INDICES                                          D10
+140190*                                                                 D10
+140200    IF GSOVER-GEWICHT            NOT = C-GEW-NICHT-GESETZT        D10
+140210    THEN                                                          D10
+140220      GO TO PROGRAMM-VERLASSEN                                    D10
+140230    END-IF                                                        D10
+140240    .                                                             D10
+140250 AUFTRAG-AKA5OF-MASSE-1002.                                       D10
+140260    EXIT.                                                         D10
+140270/---------------------------------------------------------------* D10
+140280* Verarbeitung fuer Massenaenderung: ein Treffer der Liste       *D10
+140290*---------------------------------------------------------------* D10
+140300 VERARB-APO-AEND-MASSE-SATZ SECTION.                              D10
+140310 VERARB-APO-AEND-MASSE-SATZ-1001.                                 D10
+140320*                                                                 D10
+140330    MOVE KAO5OF2-APO-ABSTIMMKREIS-NR (H-INDEX)                    D10
+140340                                 TO KAI5AP1-ABSTIMMKREIS-NR       D10
+140350    MOVE KAO5OF2-APO-HERKUNFT (H-INDEX)                           D10
+140360                                 TO KAI5AP1-HERKUNFT              D10
+140370    MOVE KAO5OF2-APO-KONTO-ID-ABSTIMM (H-INDEX)                   D10
+140380                                 TO KAI5AP1-KONTO-ID-ABSTIMM      D10
+140390    MOVE KAO5OF2-APO-AUSZUGSDATUM (H-INDEX)                       D10
+140400                                 TO KAI5AP1-AUSZUGSDATUM          D10
+140410    MOVE KAO5OF2-APO-AUSZUGSNUMMER (H-INDEX)                      D10
+140420                                 TO KAI5AP1-AUSZUGSNUMMER         D10
+140430    MOVE KAO5OF2-APO-AUSZUG-FNR (H-INDEX)                         D10
+140440                                 TO KAI5AP1-AUSZUG-FNR            D10
+140450    MOVE KAO5OF2-APO-LFD-NR-APO (H-INDEX)                         D10
+140460                                 TO KAI5AP1-LFD-NR-APO            D10
+140470    PERFORM AUFRUF-KKA5AP-MASSE                                   D10
+140480    MOVE KAO5AP1-APO-FACHBEREICH TO H-MERK-PRUEF-FACHBEREICH      D10
+140490    PERFORM PRUEFEN-FACHBEREICH-BERECHTIGUNG-MASSE                D10
+140500    IF H-MASSE-BERECHTIGT-JA                                      D10
+140510    THEN                                                          D10
+140520      PERFORM AUFRUF-KKA4AP-MASSE-SATZ                            D10
+140530      PERFORM ANLEGEN-JOURNAL                                     D10
+140540      ADD 1                     TO H-MASSE-ANZ-GEAENDERT          D10
+140550    ELSE                                                          D10
+140560      ADD 1                     TO H-MASSE-ANZ-UEBERSPRUNGEN      D10
+140570    END-IF                                                        D10
+140580    .                                                             D10
+140590 VERARB-APO-AEND-MASSE-SATZ-1002.                                 D10
+140600    EXIT.                                                         D10
 139100/---------------------------------------------------------------*
 139200* Verarbeitung für Ändern Schließung                            *
 139300*---------------------------------------------------------------*
@@ -667,8 +1116,13 @@
 139700     PERFORM PRUEFEN-EINGABEFELDER-SCH
 139800* Schließung-Satz lesen
 139900     PERFORM AUFRUF-KKA5SL
+139910* Ablehnungszaehler ermitteln/fortschreiben                       D13
+139920     PERFORM ERMITTELN-ABLEHN-ZAEHLER                             D13
+139930                            THRU ERMITTELN-ABLEHN-ZAEHLER-EXIT    D13
 139950* 4-Augen-Prinzip gegebenenfalls prüfen                           D01
-139951     PERFORM VIER-AUGEN-PRUEFUNG                                  D01
+139951* 4-Augen-Grenzbetrag zum Abstimmkreis ermitteln                   D05
+139952     PERFORM ERMITTELN-VIER-AUGEN-GRENZE                          D05
+139953     PERFORM VIER-AUGEN-PRUEFUNG                                  D01
 140000* Schließung-Satz ändern
 140100     PERFORM AUFRUF-KKA4SL
 140200     IF GSOVER-GEWICHT            NOT = C-GEW-NICHT-GESETZT
@@ -693,12 +1147,154 @@
 142100     WHEN     C-01-STD-SCH-AUFH
 142200*    KA2851 Die Aufhebung wurde durchgeführt
 142300       MOVE C-OBJEKT-KA2851         TO H-MELDUNGS-OBJEKT
+142350     WHEN     C-01-STD-SCH-REVOKE                                 D08
+142360*    KA2855 Die Rücknahme wurde durchgeführt                      D08
+142370       MOVE C-OBJEKT-KA2855         TO H-MELDUNGS-OBJEKT          D08
 142400     END-EVALUATE
+142410     IF KAI4OF2-FUNKTION           = C-01-STD-SCH-ABLE             D13
+142420        AND ESKALATION-JA                                         D13
+142430     THEN                                                         D13
+142440*      KA4886 Die Ablehnung wurde durchgefuehrt, der Vorgang      D13
+142450*      wird wegen wiederholter Ablehnung an die Fachbereichs-     D13
+142460*      leitung eskaliert                                         D13
+142470       MOVE C-OBJEKT-KA4886       TO H-MELDUNGS-OBJEKT             D13
+142480     END-IF                                                       D13
 142500*
 142600     PERFORM MELDUNG-EINTRAGEN
+142650     PERFORM BENACHRICHTIGUNG-SENDEN                               D04
 142700     .
 142800 VERARB-SCH-AEND-1002.                                            D01
 142900     EXIT.
+142910/---------------------------------------------------------------*  D04
+142911* Benachrichtigung ueber die Status-Aenderung anstossen          * D04
+142912* (Aufruf AKANOTI - siehe dort fuer die weitere Verarbeitung)    * D04
+142913*---------------------------------------------------------------* D04
+142914 BENACHRICHTIGUNG-SENDEN SECTION.                                  D04
+142915 BENACHRICHTIGUNG-SENDEN-1001.                                     D04
+142916*                                                                 D04
+142917     EVALUATE KAI4OF2-FUNKTION                                     D04
+142918     WHEN     C-01-STD-SCH-FREI                                    D04
+142919       MOVE C-STATUS-GESCHLOSSEN TO KAINOTI1-NEUER-STATUS          D04
+142920     WHEN     C-01-STD-SCH-ABLE                                    D04
+142921       MOVE C-STATUS-ABGELEHNT   TO KAINOTI1-NEUER-STATUS          D04
+142922     WHEN     C-01-STD-SCH-AUFH                                    D04
+142923       MOVE C-STATUS-AUFGEHOBEN  TO KAINOTI1-NEUER-STATUS          D04
+142924     WHEN     C-01-STD-SCH-REVOKE                                 D08
+142926       MOVE C-STATUS-OFFEN       TO KAINOTI1-NEUER-STATUS          D08
+142927     END-EVALUATE                                                  D04
+142925     MOVE C-KANAL-MAIL            TO KAINOTI1-KANAL                D04
+142926     MOVE H-MELDUNGS-OBJEKT       TO KAINOTI1-EREIGNIS-OBJEKT      D04
+142927     MOVE KAI4OF2-SCHLIESSUNGSNR  TO KAINOTI1-SCHLIESSUNGSNR       D04
+142928     MOVE KAO5SL1-AK-NUMMER       TO KAINOTI1-AK-NUMMER            D04
+142929     MOVE KAO5SL1-SCH-STATUS      TO KAINOTI1-ALTER-STATUS         D04
+142930     MOVE GSO1ANM-BENUTZERIDENTIFIKATION                           D04
+142931                                  TO KAINOTI1-AUSLOESER            D04
+142932*    Die konkrete Empfaenger-Adressierung (z.B. je Fachbereich)  D04
+142933*    obliegt dem nachgelagerten Verteiler, der die Warteschlange D04
+142934*    aus AKANOTI ausliest; hier bleibt der Empfaenger daher leer.D04
+142935     MOVE SPACE                   TO KAINOTI1-EMPFAENGER           D04
+142936     MOVE GSOVER-TEXTE (1:120)    TO KAINOTI1-MELDUNGSTEXT         D04
+142938     IF ESKALATION-JA                                              D13
+142939     THEN                                                          D13
+142940       SET KAINOTI1-ESKALATION-JA TO TRUE                          D13
+142941     ELSE                                                          D13
+142942       SET KAINOTI1-ESKALATION-NEIN TO TRUE                        D13
+142943     END-IF                                                        D13
+142937     CALL "AKANOTI"                                                D04
+142938     USING C-FUNKTION-BENACHRICHTIGEN                              D04
+142939           C-KONFIG-ID-KA                                          D04
+142940           C-OBJEKT-KA-NOTI                                        D04
+142941           GSOVER-VERSTAENDIGUNGSBEREICH                           D04
+142942           KAINOTI1-EINGABEBEREICH                                 D04
+142943           DUMMY                                                   D04
+142944           DUMMY                                                   D04
+142945     END-CALL                                                      D04
+142946*    Ein Fehler bei der Benachrichtigung soll die bereits        D04
+142947*    durchgefuehrte Status-Aenderung nicht rueckgaengig machen.  D04
+142948     MOVE C-OBJEKT-KA0000         TO GSOVER-RETURNCODE             D04
+142949     .                                                             D04
+142950 BENACHRICHTIGUNG-SENDEN-1002.                                     D04
+142951     EXIT.                                                         D04
+142952/---------------------------------------------------------------*  D13
+142953* ERMITTELN-ABLEHN-ZAEHLER                                      *  D13
+142954* Schreibt den Ablehnungszaehler der Schliessung fort: bei      *  D13
+142955* einer Ablehnung (01-STD-SCH-ABLE) wird er um 1 erhoeht, bei   *  D13
+142956* einer erfolgreichen Freigabe (01-STD-SCH-FREI) wird er wieder *  D13
+142957* auf Null zurueckgesetzt, bei Aufhebung/Ruecknahme bleibt er   *  D13
+142958* unveraendert. Wird die Schliessung dadurch zum zweiten oder   *  D13
+142959* wiederholten Mal in Folge abgelehnt, wird ESKALATION-JA       *  D13
+142960* gesetzt und der Vorgang in BENACHRICHTIGUNG-SENDEN an die     *  D13
+142961* Fachbereichsleitung eskaliert, anstatt nur an den urspruengl. *  D13
+142962* Ersteller zurueckgegeben zu werden.                           *  D13
+142963*---------------------------------------------------------------*  D13
+142964 ERMITTELN-ABLEHN-ZAEHLER SECTION.                                 D13
+142965 ERMITTELN-ABLEHN-ZAEHLER-1001.                                    D13
+142966*                                                                  D13
+142967     SET ESKALATION-NEIN            TO TRUE                        D13
+142968     EVALUATE KAI4OF2-FUNKTION                                     D13
+142969     WHEN     C-01-STD-SCH-ABLE                                    D13
+142970       COMPUTE H-ABLEHN-ZAEHLER-NEU = KAO5SL1-ABLEHN-ZAEHLER + 1    D13
+142971       IF H-ABLEHN-ZAEHLER-NEU     >= 2                            D13
+142972       THEN                                                        D13
+142973         SET ESKALATION-JA         TO TRUE                         D13
+142974       END-IF                                                      D13
+142975     WHEN     C-01-STD-SCH-FREI                                    D13
+142976       MOVE ZERO                   TO H-ABLEHN-ZAEHLER-NEU          D13
+142977     WHEN     OTHER                                                D13
+142978       MOVE KAO5SL1-ABLEHN-ZAEHLER TO H-ABLEHN-ZAEHLER-NEU          D13
+142979     END-EVALUATE                                                  D13
+142980     .                                                             D13
+142981 ERMITTELN-ABLEHN-ZAEHLER-1002.                                    D13
+142982 ERMITTELN-ABLEHN-ZAEHLER-EXIT.                                    D13
+142983     EXIT.                                                         D13
+142984/---------------------------------------------------------------*  D05
+142981* ERMITTELN-VIER-AUGEN-GRENZE                                   *  D05
+142982* Liest den konfigurierten 4-Augen-Grenzbetrag zum Abstimmkreis *  D05
+142983* der Schliessung aus KA01AKRS. Liegt der tatsaechliche         *  D05
+142984* Differenzbetrag der Schliessung innerhalb dieser Grenze, wird *  D05
+142985* das von CGSBER gesetzte 4-Augen-Kennzeichen wieder aufgehoben.*  D05
+142986* Ist keine Grenze konfiguriert (=0), bleibt es bei der         *  D05
+142987* rollenbezogenen CGSBER-Entscheidung.                          *  D05
+142988*---------------------------------------------------------------*  D05
+142989 ERMITTELN-VIER-AUGEN-GRENZE SECTION.                               D05
+142990 ERMITTELN-VIER-AUGEN-GRENZE-1001.                                  D05
+142991*                                                                 D05
+142992     MOVE ZERO                TO H-MERK-VIER-AUGEN-GRENZBETRAG      D05
+142993     IF VIER-AUGEN-PRINZIP-JA                                       D05
+142994     THEN                                                           D05
+142995       MOVE C-GELDKTO-UMSATZ-ABSTIMM                                D05
+142996                                TO KAI0AKR-ABSTIMM-ART              D05
+142997       MOVE KAO5SL1-AK-NUMMER   TO KAI0AKR-AK-NUMMER                D05
+142998       CALL "CGSTAB"                                                D05
+142999       USING                                                        D05
+143001         C-TAB-LESEN-EQUAL                                          D05
+143002         C-KONFIG-ID-KA                                             D05
+143003         C-OBJEKT-TAB-KA01AKRS                                      D05
+143004         GSOVER-VERSTAENDIGUNGSBEREICH                              D05
+143005         KAI0AKR-EINGABEBEREICH                                     D05
+143006         KAO0AKR-AUSGABEBEREICH                                     D05
+143007         GSTTAB-EIN-AUSGABEBEREICH                                  D05
+143008       IF GSOVER-GEWICHT      = C-GEW-NICHT-GESETZT                 D05
+143009       THEN                                                         D05
+143010         MOVE KAO0AKR-VIER-AUGEN-GRENZBETRAG                        D05
+143011                                TO H-MERK-VIER-AUGEN-GRENZBETRAG    D05
+143012         MOVE KAO5SL1-DIFF-TATSAECHL TO H-MERK-DIFF-ABSOLUT         D05
+143013         IF H-MERK-DIFF-ABSOLUT < ZERO                              D05
+143014         THEN                                                       D05
+143015           COMPUTE H-MERK-DIFF-ABSOLUT = H-MERK-DIFF-ABSOLUT * -1   D05
+143016         END-IF                                                     D05
+143017         IF H-MERK-VIER-AUGEN-GRENZBETRAG > ZERO                    D05
+143018            AND H-MERK-DIFF-ABSOLUT                                 D05
+143019                <= H-MERK-VIER-AUGEN-GRENZBETRAG                   D05
+143020         THEN                                                       D05
+143021           SET VIER-AUGEN-PRINZIP-NEIN TO TRUE                      D05
+143022         END-IF                                                     D05
+143023       END-IF                                                       D05
+143024       MOVE C-OBJEKT-KA0000   TO GSOVER-RETURNCODE                  D05
+143025     END-IF                                                         D05
+143026     .                                                               D05
+143027 ERMITTELN-VIER-AUGEN-GRENZE-1002.                                  D05
+143028     EXIT.                                                          D05
 142950/---------------------------------------------------------------* D01
 142951* VIER-AUGEN-PRUEFUNG                                           * D01
 142952* Falls eine Freigabe durchgeführt werden soll und dafür ein    * D01
@@ -729,6 +1325,110 @@
 142977     .                                                            D01
 142978 VIER-AUGEN-PRUEFUNG-1002.                                        D01
 142979     EXIT.                                                        D01
+143050/---------------------------------------------------------------* D09
+143051* PRUEFEN-FACHBEREICH-BERECHTIGUNG                               *D09
+143052* Schraenkt die ueber CGSBER erteilte, rein funktionsbezogene    *D09
+143053* Berechtigung zusaetzlich auf den Fachbereich des konkreten     *D09
+143054* Satzes ein (Tabelle KA00AKFR). Ist weder fuer den angemeldeten *D09
+143055* Benutzer und den Fachbereich aus H-MERK-PRUEF-FACHBEREICH noch *D09
+143056* ueber einen Sammeleintrag (Fachbereich = SPACE) eine Berech-   *D09
+143057* tigung hinterlegt, wird abgelehnt.                             *D09
+143058*---------------------------------------------------------------* D09
+143059 PRUEFEN-FACHBEREICH-BERECHTIGUNG SECTION.                        D09
+143060 PRUEFEN-FACHBEREICH-BERECHTIGUNG-1001.                           D09
+143061     MOVE GSO1ANM-BENUTZERIDENTIFIKATION                          D09
+143062                                  TO KAI0AKZ-BEARBEITER-KENNUNG   D09
+143063     MOVE H-MERK-PRUEF-FACHBEREICH TO KAI0AKZ-FACHBEREICH         D09
+143064     CALL "CGSTAB"                                                D09
+143065     USING                                                        D09
+143066       C-TAB-LESEN-EQUAL                                          D09
+143067       C-KONFIG-ID-KA                                             D09
+143068       C-OBJEKT-TAB-KA00AKFR                                      D09
+143069       GSOVER-VERSTAENDIGUNGSBEREICH                              D09
+143070       KAI0AKZ-EINGABEBEREICH                                     D09
+143071       KAO0AKZ-AUSGABEBEREICH                                     D09
+143072       GSTTAB-EIN-AUSGABEBEREICH                                  D09
+143073     IF GSOVER-GEWICHT = C-GEW-NICHT-GESETZT                      D09
+143074        AND KAO0AKZ-BERECHTIGT-JA                                 D09
+143075     THEN                                                         D09
+143076       MOVE C-OBJEKT-KA0000       TO GSOVER-RETURNCODE            D09
+143077     ELSE                                                         D09
+143078*      Sammeleintrag (alle Fachbereiche) pruefen                  D09
+143079       MOVE SPACE                 TO KAI0AKZ-FACHBEREICH          D09
+143080       CALL "CGSTAB"                                              D09
+143081       USING                                                      D09
+143082         C-TAB-LESEN-EQUAL                                        D09
+143083         C-KONFIG-ID-KA                                           D09
+143084         C-OBJEKT-TAB-KA00AKFR                                    D09
+143085         GSOVER-VERSTAENDIGUNGSBEREICH                            D09
+143086         KAI0AKZ-EINGABEBEREICH                                   D09
+143087         KAO0AKZ-AUSGABEBEREICH                                   D09
+143088         GSTTAB-EIN-AUSGABEBEREICH                                D09
+143089       IF GSOVER-GEWICHT = C-GEW-NICHT-GESETZT                    D09
+143090          AND KAO0AKZ-BERECHTIGT-JA                               D09
+143091       THEN                                                       D09
+143092         MOVE C-OBJEKT-KA0000     TO GSOVER-RETURNCODE            D09
+143093       ELSE                                                       D09
+143094*        KA4865 Keine Berechtigung fuer den Fachbereich @@@@@@@@@ D09
+143095         MOVE C-OBJEKT-KA4865     TO H-MELDUNGS-OBJEKT            D09
+143096         MOVE H-MERK-PRUEF-FACHBEREICH                            D09
+143097                                  TO GSTMEL-VAR-TEXT-1            D09
+143098         PERFORM MELDUNG-EINTRAGEN                                D09
+143099         GO TO PROGRAMM-VERLASSEN                                 D09
+143100       END-IF                                                     D09
+143101     END-IF                                                       D09
+143102     .                                                            D09
+143103 PRUEFEN-FACHBEREICH-BERECHTIGUNG-1002.                           D09
+143104     EXIT.                                                        D09
+143120/---------------------------------------------------------------* D10
+143130* Pruefen Fachbereichsberechtigung (Massenaenderung): bei        *D10
+143140* fehlender Berechtigung wird nur der Einzelsatz uebersprungen,  *D10
+143150* nicht die gesamte Verarbeitung abgebrochen                     *D10
+143160*---------------------------------------------------------------* D10
+143170 PRUEFEN-FACHBEREICH-BERECHTIGUNG-MASSE SECTION.                  D10
+143180 PRUEFEN-FACHBEREICH-BERECHTIGUNG-MASSE-1001.                     D10
+143190    MOVE GSO1ANM-BENUTZERIDENTIFIKATION                           D10
+143200                                 TO KAI0AKZ-BEARBEITER-KENNUNG    D10
+143210    MOVE H-MERK-PRUEF-FACHBEREICH TO KAI0AKZ-FACHBEREICH          D10
+143220    CALL "CGSTAB"                                                 D10
+143230    USING                                                         D10
+143240      C-TAB-LESEN-EQUAL                                           D10
+143250      C-KONFIG-ID-KA                                              D10
+143260      C-OBJEKT-TAB-KA00AKFR                                       D10
+143270      GSOVER-VERSTAENDIGUNGSBEREICH                               D10
+143280      KAI0AKZ-EINGABEBEREICH                                      D10
+143290      KAO0AKZ-AUSGABEBEREICH                                      D10
+143300      GSTTAB-EIN-AUSGABEBEREICH                                   D10
+143310    IF GSOVER-GEWICHT = C-GEW-NICHT-GESETZT                       D10
+143320       AND KAO0AKZ-BERECHTIGT-JA                                  D10
+143330    THEN                                                          D10
+143340      MOVE C-OBJEKT-KA0000       TO GSOVER-RETURNCODE             D10
+143350      SET H-MASSE-BERECHTIGT-JA  TO TRUE                          D10
+143360    ELSE                                                          D10
+143370*      Sammeleintrag (alle Fachbereiche) pruefen                  D10
+143380      MOVE SPACE                 TO KAI0AKZ-FACHBEREICH           D10
+143390      CALL "CGSTAB"                                               D10
+143400      USING                                                       D10
+143410        C-TAB-LESEN-EQUAL                                         D10
+143420        C-KONFIG-ID-KA                                            D10
+143430        C-OBJEKT-TAB-KA00AKFR                                     D10
+143440        GSOVER-VERSTAENDIGUNGSBEREICH                             D10
+143450        KAI0AKZ-EINGABEBEREICH                                    D10
+143460        KAO0AKZ-AUSGABEBEREICH                                    D10
+143470        GSTTAB-EIN-AUSGABEBEREICH                                 D10
+143480      IF GSOVER-GEWICHT = C-GEW-NICHT-GESETZT                     D10
+143490         AND KAO0AKZ-BERECHTIGT-JA                                D10
+143500      THEN                                                        D10
+143510        MOVE C-OBJEKT-KA0000     TO GSOVER-RETURNCODE             D10
+143520        SET H-MASSE-BERECHTIGT-JA TO TRUE                         D10
+143530      ELSE                                                        D10
+143540        MOVE C-OBJEKT-KA0000     TO GSOVER-RETURNCODE             D10
+143550        SET H-MASSE-BERECHTIGT-NEIN TO TRUE                       D10
+143560      END-IF                                                      D10
+143570    END-IF                                                        D10
+143580    .                                                             D10
+143590 PRUEFEN-FACHBEREICH-BERECHTIGUNG-MASSE-1002.                     D10
+143600    EXIT.                                                         D10
 143000/---------------------------------------------------------------*
 143100* Prüfen der Eingabeparamter bei Ändern APO                     *
 143200*---------------------------------------------------------------*
@@ -740,14 +1440,38 @@
 143800     .
 143900 PRUEFEN-EINGABEFELDER-APO-1002.
 144000     EXIT.
+144020/---------------------------------------------------------------* D10
+144030* Pruefen der Eingabeparameter bei Massenaenderung APO           *D10
+144040*---------------------------------------------------------------* D10
+144050 PRUEFEN-EINGABEFELDER-APO-MASSE SECTION.                         D10
+144060 PRUEFEN-EINGABEFELDER-APO-MASSE-1001.                            D10
+144070    IF KAI4OF3-NEUER-FACHBEREICH = SPACE                          D10
+144080    THEN                                                          D10
+144090*      KA4868 neuer Fachbereich ist fuer die Massenaenderung      D10
+144100*             anzugeben                                           D10
+144110      MOVE C-OBJEKT-KA4868       TO H-MELDUNGS-OBJEKT             D10
+144120      PERFORM MELDUNG-EINTRAGEN                                   D10
+144130      GO TO PROGRAMM-VERLASSEN                                    D10
+144140    END-IF                                                        D10
+144150    .                                                             D10
+144160 PRUEFEN-EINGABEFELDER-APO-MASSE-1002.                            D10
+144170    EXIT.                                                         D10
 144100/---------------------------------------------------------------*
 144200* Prüfen der Eingabeparamter bei Ändern Schließung              *
 144300*---------------------------------------------------------------*
 144400 PRUEFEN-EINGABEFELDER-SCH SECTION.
 144500 PRUEFEN-EINGABEFELDER-SCH-1001.
-144600* Prüfungen erfolgen in den gerufenen Aufträgen.
-144700* Dzt. keine zusätzlichen Prüfen.
-144800     NEXT SENTENCE
+144600* Prüfungen erfolgen im Wesentlichen in den gerufenen Aufträgen.  D08
+144650* Bei der Rücknahme ist eine Begründung verpflichtend, da sie    D08
+144660* als Bemerkung im KJD100-Journal protokolliert wird.             D08
+144700     IF KAI4OF2-FUNKTION          = C-01-STD-SCH-REVOKE           D08
+144710        AND KAI4OF2-SCHLIESSUNG-BEMERK = SPACE                    D08
+144720     THEN                                                         D08
+144730*      KA4861 Bei der Rücknahme ist eine Begründung anzugeben    D08
+144740       MOVE C-OBJEKT-KA4861     TO H-MELDUNGS-OBJEKT              D08
+144750       PERFORM MELDUNG-EINTRAGEN                                  D08
+144760       GO TO PROGRAMM-VERLASSEN                                   D08
+144770     END-IF                                                       D08
 144900     .
 145000 PRUEFEN-EINGABEFELDER-SCH-1002.
 145100     EXIT.
@@ -794,6 +1518,34 @@
 149200     .
 149300 AUFRUF-KKA5AP-1002.
 149400     EXIT.
+149320/---------------------------------------------------------------* D10
+149330* Aufruf des Auftrags KKA5AP (Massenaenderung)                   *D10
+149340* Lesen eines APO-Satzes der AKA5OF-Trefferliste                 *D10
+149350*---------------------------------------------------------------* D10
+149360 AUFRUF-KKA5AP-MASSE SECTION.                                     D10
+149370 AUFRUF-KKA5AP-MASSE-1001.                                        D10
+149380*                                                                 D10
+149390    MOVE C-01-INT-LES-APO-DETAIL                                  D10
+149400      TO KAI5AP1-FUNKTION                                         D10
+149410* Eingabebereich bereits in VERARB-APO-AEND-MASSE-SATZ versorgt   D10
+149420* Auftrag aufrufen                                                D10
+149430    CALL "CGSAUF"                                                 D10
+149440    USING C-AUF-AUFRUF-AL                                         D10
+149450          C-KONFIG-ID-KA                                          D10
+149460          C-OBJEKT-AUFTRAG-KKA5AP                                 D10
+149470          GSOVER-VERSTAENDIGUNGSBEREICH                           D10
+149480          KAI5AP1-EINGABEBEREICH                                  D10
+149490          KAO5AP1-AUSGABEBEREICH                                  D10
+149500          DUMMY                                                   D10
+149510          KAXIND-INDICES                                          D10
+149520*                                                                 D10
+149530    IF GSOVER-GEWICHT            NOT = C-GEW-NICHT-GESETZT        D10
+149540    THEN                                                          D10
+149550      GO TO PROGRAMM-VERLASSEN                                    D10
+149560    END-IF                                                        D10
+149570    .                                                             D10
+149580 AUFRUF-KKA5AP-MASSE-1002.                                        D10
+149590    EXIT.                                                         D10
 149500/---------------------------------------------------------------*
 149600* Aufruf des Auftrags KKA4AP                                    *
 149700* Ändern APO-Satz                                               *
@@ -834,6 +1586,46 @@
 153200     .
 153300 AUFRUF-KKA4AP-1002.
 153400     EXIT.
+153320/---------------------------------------------------------------* D10
+153330* Aufruf des Auftrags KKA4AP (Massenaenderung)                   *D10
+153340* Aendern Bemerkung/Fachbereich des aktuellen Satzes             *D10
+153350*---------------------------------------------------------------* D10
+153360 AUFRUF-KKA4AP-MASSE-SATZ SECTION.                                D10
+153370 AUFRUF-KKA4AP-MASSE-SATZ-1001.                                   D10
+153380*                                                                 D10
+153390    MOVE C-01-INT-AEN-APO-UCHK                                    D10
+153400      TO KAI4AP1-FUNKTION                                         D10
+153410* Grundbelegung vom Lesen (AUFRUF-KKA5AP-MASSE)                   D10
+153420    MOVE KAO5AP1-APO-PK          TO KAI4AP1-APO-PK                D10
+153430    MOVE KAO5AP1-APO-DATEN       TO KAI4AP1-APO-DATEN             D10
+153440*                                                                 D10
+153450    MOVE KAI4OF3-NEUER-FACHBEREICH                                D10
+153460                                 TO KAI4AP1-APO-FACHBEREICH       D10
+153470    IF KAI4OF3-NEUE-BEMERKUNG    NOT = SPACE                      D10
+153480    THEN                                                          D10
+153490      MOVE KAI4OF3-NEUE-BEMERKUNG                                 D10
+153500                                 TO KAI4AP1-APO-BEMERKUNG         D10
+153510    END-IF                                                        D10
+153520* Timestamp aus Lesung bleibt unveraendert (keine Vorbelegung     D10
+153530* durch den Aufrufer bei der Massenaenderung)                     D10
+153540* Auftrag aufrufen                                                D10
+153550    CALL "CGSAUF"                                                 D10
+153560    USING C-AUF-AUFRUF-AL                                         D10
+153570          C-KONFIG-ID-KA                                          D10
+153580          C-OBJEKT-AUFTRAG-KKA4AP                                 D10
+153590          GSOVER-VERSTAENDIGUNGSBEREICH                           D10
+153600          KAI4AP1-EINGABEBEREICH                                  D10
+153610          DUMMY                                                   D10
+153620          DUMMY                                                   D10
+153630          KAXIND-INDICES                                          D10
+153640*                                                                 D10
+153650    IF GSOVER-GEWICHT            NOT = C-GEW-NICHT-GESETZT        D10
+153660    THEN                                                          D10
+153670      GO TO PROGRAMM-VERLASSEN                                    D10
+153680    END-IF                                                        D10
+153690    .                                                             D10
+153700 AUFRUF-KKA4AP-MASSE-SATZ-1002.                                   D10
+153710    EXIT.                                                         D10
 153500/---------------------------------------------------------------*
 153600* Aufruf des Auftrags KKA5SL                                    *
 153700* Lesen Schließung über PK                                      *
@@ -876,6 +1668,8 @@
 157400       MOVE C-01-INT-AEN-SCH-ABLE TO KAI4SL2-FUNKTION
 157500     WHEN     C-01-STD-SCH-AUFH
 157600       MOVE C-01-INT-AEN-SCH-AUFH TO KAI4SL2-FUNKTION
+157650     WHEN     C-01-STD-SCH-REVOKE                                 D08
+157660       MOVE C-01-INT-AEN-SCH-REVOKE TO KAI4SL2-FUNKTION           D08
 157700     END-EVALUATE
 157800*    Eingabebereich versorgen
 157900     MOVE KAI4OF2-SCHLIESSUNGSNR
@@ -887,6 +1681,7 @@
 158500                                  TO KAI4SL2-USER
 158600     MOVE FUNCTION CURRENT-DATE   TO H-DH-TIMESTAMP-FIELDS        D02
 158700     MOVE H-DH-TIMESTAMP          TO KAI4SL2-KASCH-TIMESTAMP      D02
+158710     MOVE H-ABLEHN-ZAEHLER-NEU    TO KAI4SL2-ABLEHN-ZAEHLER       D13
 158800
 158900*    Auftrag aufrufen
 159000     CALL "CGSAUF"
@@ -916,14 +1711,21 @@
 159874               MOVE KAI4SL2-SCHLIESSUNGSNR TO GSTMEL-VAR-TEXT-1   D03
 159875               PERFORM MELDUNG-EINTRAGEN                          D03
 159876               GO TO PROGRAMM-VERLASSEN                           D03
-159880             WHEN OTHER                                           D03
-159881*                 KA4859 : Bei diesem Status ist die Ablehnung    D03
-159882*                 nicht möglich:  S-Nr: @@@@@@@@@@@@)             D03
-159883               MOVE C-OBJEKT-KA4859        TO H-MELDUNGS-OBJEKT   D03
-159884               MOVE KAI4SL2-SCHLIESSUNGSNR TO GSTMEL-VAR-TEXT-1   D03
-159885               PERFORM MELDUNG-EINTRAGEN                          D03
-159886               GO TO PROGRAMM-VERLASSEN                           D03
-159890         END-EVALUATE                                             D03
+159877             WHEN C-01-STD-SCH-REVOKE                             D08
+159878*                 KA4862 : Bei diesem Status ist die Rücknahme   D08
+159879*                 nicht möglich:  S-Nr: @@@@@@@@@@@@)             D08
+159880               MOVE C-OBJEKT-KA4862        TO H-MELDUNGS-OBJEKT   D08
+159881               MOVE KAI4SL2-SCHLIESSUNGSNR TO GSTMEL-VAR-TEXT-1   D08
+159882               PERFORM MELDUNG-EINTRAGEN                          D08
+159883               GO TO PROGRAMM-VERLASSEN                           D08
+159884             WHEN OTHER                                           D03
+159885*                 KA4859 : Bei diesem Status ist die Ablehnung    D03
+159886*                 nicht möglich:  S-Nr: @@@@@@@@@@@@)             D03
+159887               MOVE C-OBJEKT-KA4859        TO H-MELDUNGS-OBJEKT   D03
+159888               MOVE KAI4SL2-SCHLIESSUNGSNR TO GSTMEL-VAR-TEXT-1   D03
+159889               PERFORM MELDUNG-EINTRAGEN                          D03
+159895               GO TO PROGRAMM-VERLASSEN                           D03
+159896         END-EVALUATE                                             D03
 160000       WHEN OTHER                                                 D03
 160100*        Abbruchfehler in Datenbasis                              D03
 160150         GO TO PROGRAMM-VERLASSEN                                 D03
@@ -945,6 +1747,8 @@
 161600       MOVE C-01-INT-AEN-APO-ABLE TO KAI4AP4-FUNKTION
 161700     WHEN     C-01-STD-SCH-AUFH
 161800       MOVE C-01-INT-AEN-APO-AUFH TO KAI4AP4-FUNKTION
+161850     WHEN     C-01-STD-SCH-REVOKE                                 D08
+161860       MOVE C-01-INT-AEN-APO-REVOKE TO KAI4AP4-FUNKTION           D08
 161900     END-EVALUATE
 162000*    Eingabebereich versorgen
 162100     MOVE KAI4OF2-SCHLIESSUNGSNR
@@ -996,6 +1800,9 @@
 166700*
 166800     EVALUATE KAI4OF1-FUNKTION
 166900     WHEN C-01-STD-APO-AEN-BEM-FB
+166910*      Schliessungsgrund-Code pruefen                              D11
+166920       MOVE KAI4OF1-BEMERKUNG     TO H-MERK-BEMERK-PRUEF            D11
+166930       PERFORM PRUEFEN-SCHLIESSGRUND-AKA4OF                         D11
 167000*      Protokollgrund
 167100       MOVE C-PROT-EINGABE        TO JDI100-PROTOKOLLGRUND
 167200       MOVE C-GV-APO-AEND         TO JDI100-GV
@@ -1011,7 +1818,31 @@
 168200       MOVE KAI4OF1-ABSTIMMKREIS-NR
 168300                                  TO H-ZUGRIFFSKRITERIUM
 168400       MOVE H-ZUGRIFFSKRITERIUM   TO JDI100-ZUGRIFFSKRITERIUM
+168420     WHEN C-01-STD-APO-AEN-BEM-FB-MASSE                           D10
+168425*      Schliessungsgrund-Code pruefen                              D11
+168426       MOVE KAI4OF3-NEUE-BEMERKUNG                                 D11
+168427                                  TO H-MERK-BEMERK-PRUEF            D11
+168428       PERFORM PRUEFEN-SCHLIESSGRUND-AKA4OF                         D11
+168430*      Protokollgrund                                             D10
+168440      MOVE C-PROT-EINGABE        TO JDI100-PROTOKOLLGRUND         D10
+168450      MOVE C-GV-APO-AEND         TO JDI100-GV                     D10
+168460      MOVE KAI4OF3-NEUE-BEMERKUNG (1:60)                          D10
+168470        TO JDI100-BEMERKUNG1                                      D10
+168480*      GV-spezifische Verarbeitung                                D10
+168490      MOVE ZERO                  TO H-IND                         D10
+168500      ADD C-1                    TO H-IND                         D10
+168510      MOVE C-FELD-KA000001       TO JDAENES-AEND-FELD(H-IND)      D10
+168520      MOVE C-AKTION-NEU                                           D10
+168530        TO JDAENES-AEND-FELDINHALT-NEU(H-IND)                     D10
+168540*      Zugriffskriterium: aktueller Satz der Massenaenderung      D10
+168550      MOVE KAI5AP1-ABSTIMMKREIS-NR                                D10
+168560                                 TO H-ZUGRIFFSKRITERIUM           D10
+168570      MOVE H-ZUGRIFFSKRITERIUM   TO JDI100-ZUGRIFFSKRITERIUM      D10
 168500     WHEN C-01-STD-SCH-FREI
+168510*      Schliessungsgrund-Code pruefen                              D11
+168520       MOVE KAI4OF2-SCHLIESSUNG-BEMERK                             D11
+168530                                  TO H-MERK-BEMERK-PRUEF            D11
+168540       PERFORM PRUEFEN-SCHLIESSGRUND-AKA4OF                         D11
 168600*      Protokollgrund
 168700       MOVE C-PROT-EINGABE        TO JDI100-PROTOKOLLGRUND
 168800       MOVE C-GV-SCHL-FREI        TO JDI100-GV
@@ -1028,6 +1859,10 @@
 169900                                  TO H-ZUGRIFFSKRITERIUM
 170000       MOVE H-ZUGRIFFSKRITERIUM   TO JDI100-ZUGRIFFSKRITERIUM
 170100     WHEN C-01-STD-SCH-ABLE
+170110*      Schliessungsgrund-Code pruefen                              D11
+170120       MOVE KAI4OF2-SCHLIESSUNG-BEMERK                             D11
+170130                                  TO H-MERK-BEMERK-PRUEF            D11
+170140       PERFORM PRUEFEN-SCHLIESSGRUND-AKA4OF                         D11
 170200*      Protokollgrund
 170300       MOVE C-PROT-EINGABE        TO JDI100-PROTOKOLLGRUND
 170400       MOVE C-GV-SCHL-ABLE        TO JDI100-GV
@@ -1044,6 +1879,10 @@
 171500                                  TO H-ZUGRIFFSKRITERIUM
 171600       MOVE H-ZUGRIFFSKRITERIUM   TO JDI100-ZUGRIFFSKRITERIUM
 171700     WHEN C-01-STD-SCH-AUFH
+171710*      Schliessungsgrund-Code pruefen                              D11
+171720       MOVE KAI4OF2-SCHLIESSUNG-BEMERK                             D11
+171730                                  TO H-MERK-BEMERK-PRUEF            D11
+171740       PERFORM PRUEFEN-SCHLIESSGRUND-AKA4OF                         D11
 171800*      Protokollgrund
 171900       MOVE C-PROT-EINGABE        TO JDI100-PROTOKOLLGRUND
 172000       MOVE C-GV-SCHL-AUFH        TO JDI100-GV
@@ -1055,6 +1894,26 @@
 172600       MOVE C-FELD-KA000002       TO JDAENES-AEND-FELD(H-IND)
 172700       MOVE C-AKTION-AUFH
 172800         TO JDAENES-AEND-FELDINHALT-NEU(H-IND)
+172850*      Zugriffskriterium
+172860       MOVE KAI4OF2-SCHLIESSUNGSNR
+172870                                  TO H-ZUGRIFFSKRITERIUM
+172880       MOVE H-ZUGRIFFSKRITERIUM   TO JDI100-ZUGRIFFSKRITERIUM       D08
+172890     WHEN C-01-STD-SCH-REVOKE                                      D08
+172885*      Schliessungsgrund-Code pruefen                              D11
+172886       MOVE KAI4OF2-SCHLIESSUNG-BEMERK                             D11
+172887                                  TO H-MERK-BEMERK-PRUEF            D11
+172888       PERFORM PRUEFEN-SCHLIESSGRUND-AKA4OF                         D11
+172891*      Protokollgrund                                              D08
+172892       MOVE C-PROT-EINGABE        TO JDI100-PROTOKOLLGRUND         D08
+172893       MOVE C-GV-SCHL-REVOKE      TO JDI100-GV                     D08
+172894       MOVE KAI4OF2-SCHLIESSUNG-BEMERK (1:60)                      D08
+172895                                  TO JDI100-BEMERKUNG1             D08
+172896*      GV-spezifische Verarbeitung                                 D08
+172897       MOVE ZERO                  TO H-IND                         D08
+172898       ADD C-1                    TO H-IND                         D08
+172899       MOVE C-FELD-KA000002       TO JDAENES-AEND-FELD(H-IND)      D08
+172901       MOVE C-AKTION-REVOKE                                        D08
+172902         TO JDAENES-AEND-FELDINHALT-NEU(H-IND)                     D08
 172900*      Zugriffskriterium
 173000       MOVE KAI4OF2-SCHLIESSUNGSNR
 173100                                  TO H-ZUGRIFFSKRITERIUM
@@ -1096,6 +1955,87 @@
 176700 ANLEGEN-JOURNAL-1002.
 176800     EXIT
 176900     .
+176910/---------------------------------------------------------------* D11
+176920* PRUEFEN-SCHLIESSGRUND-AKA4OF                                   D11
+176930* H-MERK-BEMERK-PRUEF darf mit einem vierstelligen Schliessungs- D11
+176940* grund-Code gefolgt von ":" beginnen (analog AKAADI). Ist ein   D11
+176950* solcher Code angegeben, muss er in KA00AKSG gepflegt und dort D11
+176960* aktiv sein; ohne Code erfolgt weiterhin keine zusaetzliche     D11
+176970* Pruefung (reine Freitext-Bemerkung).                          D11
+176980*---------------------------------------------------------------* D11
+176990 PRUEFEN-SCHLIESSGRUND-AKA4OF SECTION.                            D11
+177000 PRUEFEN-SCHLIESSGRUND-AKA4OF-1001.                                D11
+177010     MOVE SPACE                   TO H-MERK-SCHLIESSGRUND-CODE     D11
+177020     IF H-MERK-BEMERK-PRUEF (5:1) = ":"                            D11
+177030     THEN                                                         D11
+177040       MOVE H-MERK-BEMERK-PRUEF (1:4)                              D11
+177050                                  TO H-MERK-SCHLIESSGRUND-CODE     D11
+177060     END-IF                                                       D11
+177070*                                                                 D11
+177080     IF H-MERK-SCHLIESSGRUND-CODE NOT = SPACE                     D11
+177090     THEN                                                         D11
+177100       MOVE H-MERK-SCHLIESSGRUND-CODE                              D11
+177110                                  TO KAI0AKH-GRUND-CODE            D11
+177120       CALL "CGSTAB"                                               D11
+177130       USING                                                       D11
+177140         C-TAB-LESEN-EQUAL                                         D11
+177150         C-KONFIG-ID-KA                                            D11
+177160         C-OBJEKT-TAB-KA00AKSG                                     D11
+177170         GSOVER-VERSTAENDIGUNGSBEREICH                             D11
+177180         KAI0AKH-EINGABEBEREICH                                    D11
+177190         KAO0AKH-AUSGABEBEREICH                                    D11
+177200         GSTTAB-EIN-AUSGABEBEREICH                                 D11
+177210       IF GSOVER-GEWICHT          NOT = C-GEW-NICHT-GESETZT        D11
+177220          OR KAO0AKH-AKTIV-NEIN                                    D11
+177230       THEN                                                        D11
+177240*        KA4869 Schliessungsgrund ungueltig oder nicht aktiv       D11
+177250         MOVE C-OBJEKT-KA4869     TO H-MELDUNGS-OBJEKT             D11
+177260         MOVE H-MERK-SCHLIESSGRUND-CODE                            D11
+177270                                  TO GSTMEL-VAR-TEXT-1             D11
+177280         PERFORM MELDUNG-EINTRAGEN                                 D11
+177290         GO TO PROGRAMM-VERLASSEN                                  D11
+177300       END-IF                                                      D11
+177310     END-IF                                                        D11
+177320     MOVE C-OBJEKT-KA0000         TO GSOVER-RETURNCODE             D11
+177330     .                                                             D11
+177340 PRUEFEN-SCHLIESSGRUND-AKA4OF-1002.                                D11
+177350     EXIT.                                                        D11
+177360/---------------------------------------------------------------* D12
+177370* VERARB-HILFE-ANZEIGEN                                         * D12
+177380* Liefert zu einem Meldungscode (z.B. "KA4068") die in KA00AKHL * D12
+177390* gepflegte Erlaeuterung und empfohlene Massnahme, damit der    * D12
+177400* Online-Dialog dem Benutzer eine Hilfe zu dem Code anzeigen    * D12
+177410* kann, ohne ein separates Referenzdokument nachschlagen zu     * D12
+177420* muessen. Ist der Code dort nicht gepflegt, wird KA4884        * D12
+177430* zurueckgegeben.                                               * D12
+177440*---------------------------------------------------------------* D12
+177450 VERARB-HILFE-ANZEIGEN SECTION.                                   D12
+177460 VERARB-HILFE-ANZEIGEN-1001.                                      D12
+177470     INITIALIZE                   KAO4OF1-AUSGABEBEREICH          D12
+177480     MOVE KAI4OF4-MELDUNGS-CODE   TO KAI0AKL-MELDUNGS-CODE        D12
+177490     CALL "CGSTAB"                                                D12
+177500     USING                                                        D12
+177510       C-TAB-LESEN-EQUAL                                          D12
+177520       C-KONFIG-ID-KA                                             D12
+177530       C-OBJEKT-TAB-KA00AKHL                                      D12
+177540       GSOVER-VERSTAENDIGUNGSBEREICH                              D12
+177550       KAI0AKL-EINGABEBEREICH                                     D12
+177560       KAO0AKL-AUSGABEBEREICH                                     D12
+177570       GSTTAB-EIN-AUSGABEBEREICH                                  D12
+177580     IF GSOVER-GEWICHT          NOT = C-GEW-NICHT-GESETZT         D12
+177590     THEN                                                         D12
+177600*      KA4884 Zu diesem Meldungscode ist kein Hilfetext hinterlegtD12
+177610       MOVE C-OBJEKT-KA4884       TO H-MELDUNGS-OBJEKT            D12
+177620       MOVE KAI4OF4-MELDUNGS-CODE TO GSTMEL-VAR-TEXT-1            D12
+177630       PERFORM MELDUNG-EINTRAGEN                                  D12
+177640       GO TO PROGRAMM-VERLASSEN                                   D12
+177650     END-IF                                                       D12
+177660     MOVE KAO0AKL-ERLAEUTERUNG    TO KAO4OF1-ERLAEUTERUNG         D12
+177670     MOVE KAO0AKL-MASSNAHME       TO KAO4OF1-MASSNAHME            D12
+177680     MOVE C-OBJEKT-KA0000         TO GSOVER-RETURNCODE            D12
+177690     .                                                            D12
+177700 VERARB-HILFE-ANZEIGEN-1002.                                      D12
+177710     EXIT.                                                        D12
 177000/---------------------------------------------------------------*
 177100* Programminitialisierung                                       *
 177200*---------------------------------------------------------------*
@@ -1127,6 +2067,11 @@
 179800     THEN
 179900       GO TO PROGRAMM-VERLASSEN
 180000     END-IF
+180010     MOVE GSO1ANM-SPRACHE-KZ      TO H-SPRACHE-KZ                  D07
+180020     IF NOT SPRACHE-ENGLISCH                                       D07
+180030     THEN                                                          D07
+180040       SET SPRACHE-DEUTSCH        TO TRUE                          D07
+180050     END-IF                                                        D07
 180100      .
 180200 LESEN-ANMELDEDATEN-1002.
 180300     EXIT.
@@ -1140,7 +2085,7 @@
 181100           C-KONFIG-ID-KA
 181200           H-MELDUNGS-OBJEKT
 181300           GSOVER-VERSTAENDIGUNGSBEREICH
-181400           DUMMY
+181400           H-SPRACHE-KZ                                            D07
 181500           GSOMEL-AUSGABEBEREICH
 181600           GSTMEL-TRANSIENTER-BEREICH
 181700     END-CALL
