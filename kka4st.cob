@@ -0,0 +1,621 @@
+000000* ELEMENTKOPF-COBOL-SOURCE ********************************%*
+000100*@CR                                                              CCC
+000150* COPYRIGHT (C) 2018                                              CCC
+000151* Fidelity National Information Services, Inc. and/or its         CCC
+000152* subsidiaries - All Rights Reserved worldwide.                   CCC
+000153* This document is protected under the trade secret and           CCC
+000154* copyright laws as the property of Fidelity National             CCC
+000155* Information Services, Inc. and/or its subsidiaries.             CCC
+000156* Copying, reproduction or distribution should be limited         CCC
+000157* and only to employees with a ( need to know )                   CCC
+000158* to do their job. Any disclosure of this document                CCC
+000159* to third parties is strictly prohibited.                        CCC
+000160*@CR
+000160*
+000160* ELEMENTIDENTIFIKATION :
+000160* -----------------------
+000160*
+000160*@a_element_info
+000160*@Titel         : Pflege API-Service-Token
+000160*@Elementname   : kka4st.cob
+000160*@Elementtyp    : cob
+000160*@Version       : k151-00001
+000160*@Cr_Date       : 20260809.090000
+000160*@Produkt       : ak
+000160*@Lieferpaket   :
+000160*@Liefertiefe   : nur_lesen
+000160*@Rekursiv      :
+000160*@Kategorie     : sao
+000160*@BatchDialog   : beides
+000160*@Zugeliefert   :
+000160*@Generiert_aus :
+000160*@Nicht_manuell :
+000160*@Pruefe_aekz   : j
+000160*@Querschnitt   :
+000160*@SQL           :
+000160*@e_element_info
+000160*
+001000*@Title        : Pflege API-Service-Token                      *
+001100* Verfasser    : Michael Brandtner                            *
+001200* Erstelldatum : 31.01.2023                                   *
+001400*                                                           *
+001500*@A-ELEMENTBESCHREIBUNG                                     *
+001600* Modul-Beschreibung:                                       *
+001700* ------------------                                        *
+001800* In diesem KORDOBA Auftrag wird die Verarbeitung fuer die  *
+001900* fachlichen Anforderungen                                  *
+002000* - Pflege der API-Service-Token (Tabelle KA00AKST)          *
+002100* durchgefuehrt. Die Tabelle KA00AKST ordnet jeder Token-Id  *
+002110* eine Service-Benutzer-Id, eine Bezeichnung, ein Ablauf-     *
+002120* datum und ein Aktiv-Kennzeichen zu und wird ueber CGSTAB   *
+002130* (TABEX) gepflegt. Ein hier angelegter und aktiver Token    *
+002140* erlaubt einer Automatisierung (Batch, REST-Anbindung) den  *
+002150* lesenden Zugriff auf AKAWSVC, ohne dass dafuer eine         *
+002160* interaktive Anmeldung (GS01ANM) vorliegen muss - siehe     *
+002170* dort, TOKEN-PRUEFEN. Die ueber CGSBER erteilte Berechtigung*
+002180* bleibt fuer interaktive Benutzer unveraendert; ein Token    *
+002190* ersetzt sie nur fuer die ohnehin ausschliesslich lesenden  *
+002200* Funktionen dieser einen Fassade.                            *
+002300*                                                           *
+002400*@E-ELEMENTBESCHREIBUNG                                     *
+002500*                                                           *
+002600*@A-FUNKTION-1                                              *
+002700* Neuanlage eines KA00AKST-Satzes (Insert)                  *
+002800*                                                           *
+002900* Eingabefeldbelegungen:                                    *
+003000* Funktion "01-INT-ANL-AKST"                                *
+003100* KAI4ST1-Gesamtsatz                                        *
+003200*                                                           *
+003300*@E-FUNKTION-1                                              *
+003400*                                                           *
+003500*@A-FUNKTION-2                                              *
+003600* Aenderung eines KA00AKST-Satzes (Update)                  *
+003700*                                                           *
+003800* Eingabefeldbelegungen:                                    *
+003900* Funktion "01-INT-AEN-AKST"                                *
+004000* KAI4ST1-Gesamtsatz                                        *
+004100*                                                           *
+004200*@E-FUNKTION-2                                              *
+004300*                                                           *
+004400*@A-MODULAUFRUF                                             *
+004500* Aufruf-Beispiel:                                          *
+004600*                                                           *
+004700* Aufrufparameter: 1. Funktion               (I)            *
+004800*                  2. Konfigurations-Id      (I)            *
+004900*                  3. Objekt                 (I)            *
+005000*                  4. Verstaendigungsbereich (O)            *
+005100*                  5. Eingabebereich         (I)            *
+005200*                  6. Ausgabebereich         (O)            *
+005300*                  7. Transienter Bereich    (I/O)          *
+005400*                                                           *
+005500* CALL "CGSAUF"                                             *
+005600* USING C-AUF-AUFRUF-AL                                     *
+005700*       C-KONFIG-ID-KA                                      *
+005800*       C-OBJEKT-AUFTRAG-KKA4ST                             *
+005900*       CGSOVER-VERSTAENDIGUNGSBEREICH                      *
+006000*       KAI4ST1-EINGABEBEREICH                               *
+006100*       KAO4ST1-AUSGABEBEREICH                               *
+006200*                                                           *
+006300*@E-MODULAUFRUF                                             *
+006400*                                                           *
+006500*@A-RETURNCODE                                              *
+006600* Meldungen/Returncodes:                                    *
+006700* ----------------------                                    *
+006800*                                                           *
+006900* Folgende Fehlermeldungen werden von diesem KORDOBA-Auftrag*
+007000* zureckgegeben bzw. in den Meldungs-Pool eingetragen:      *
+007100* KA0000 : Verarbeitung erfolgreich durchgeführt            *
+007200* KA4881 : Token-Id bereits vorhanden                       *
+007300* KA4882 : Token-Id nicht vorhanden                         *
+007400* KA4883 : Benutzer-Id darf nicht leer sein                 *
+007500*                                                           *
+007600*@E-RETURNCODE                                              *
+007700*                                                           *
+007800*@A-ENTRY                                                   *
+007900* Entryname       : KKA4ST                                  *
+008000*                                                           *
+008100*@E-ENTRY                                                   *
+008200*                                                           *
+008300*@A-MODUL                                                   *
+008400* Gerufene Moduln/Auftraege:                                *
+008500* CGSTAB   Zugriff auf Parametertabellen (TABEX)            *
+008600* CGSMEL   Meldungsschnittstelle                            *
+008700*                                                           *
+008800*@E-MODUL                                                   *
+008900*                                                           *
+009000*@A-COBOL-COPY                                              *
+009100* Benoetigte Cobol-Copies:                                  *
+009200* CGSI0MEL: Eingabebereich Meldungstabelle                  *
+009300* CGSO0MEL: Ausgabebereich Meldungstabelle                  *
+009400* CGSOMEL : Ausgabebereich Meldungsschnittstelle            *
+009500* CGSTMEL : transienter Bereich Meldungsschnittstelle       *
+009600* CGSOVER : Verstaendigungsbereich                          *
+009700* CGSTTAB : transienter Bereich Zugriff Parametertabellen   *
+009800* CGSO0ANM: Copy fuer taskspez. Anmeldedaten                *
+009900* CKAI0AKT: Eingabebereich TABEX KA00AKST                   *
+010000* CKAO0AKT: Ausgabebereich TABEX KA00AKST                   *
+010100* CKAI4ST1: Eingabebereich KKA4ST                           *
+010200* CKAO4ST1: Ausgabebereich KKA4ST                           *
+010300* DCTGRCGE: Meldungsgewichte                                *
+010400*                                                           *
+010500*@E-COBOL-COPY                                              *
+010600*                                                           *
+010700*@A-TABELLE                                                 *
+010800* TABEX-Tabellen  : KA00AKST                                *
+010900*                                                           *
+011000*@E-TABELLE                                                 *
+011100*                                                           *
+011200*@A-BENUTZERSATZ                                            *
+011300* Benutzersaetze  : entfallen                                *
+011400*                                                           *
+011500*@E-BENUTZERSATZ                                            *
+011600*                                                           *
+011700*@A-DATEI                                                   *
+011800* Dateien         : entfallen                               *
+011900*                                                           *
+012000*@E-DATEI                                                   *
+012100*                                                           *
+012200*@A-KONVENTIONEN                                            *
+012300*@E-KONVENTIONEN                                            *
+012400*                                                           *
+012500*@A-DOKUMENT                                                *
+012600* Die fachliche Beschreibung ist im Dokument                *
+012700* - C24_K12.01_Fachkonzept_Kontoabstimmung.docx             *
+012800* hinterlegt.                                               *
+012900*@E-DOKUMENT                                                *
+013000*                                                           *
+090000* AENDERUNGSPROTOKOLL:                                      *
+090050* --------------------                                      *
+090051* D01 R52029                                                *     D01
+090052*     Neuanlage: Pflege der API-Service-Token KA00AKST,     *     D01
+090053*     analog KKA4SG - ermoeglicht fuer Batch-/REST-Aufrufer *     D01
+090054*     von AKAWSVC einen passwortlosen Lesezugriff ueber      *     D01
+090055*     einen Token anstelle einer interaktiven Anmeldung.     *     D01
+090056*     Datum: 31.01.2023                            NKZ: MBR *     D01
+090057*                                                           *     D01
+100000* ENDE ELEMENTKOPF ****************************************%*
+100100/
+100200 IDENTIFICATION DIVISION.
+100300 PROGRAM-ID. KKA4ST.
+100400/
+100500 ENVIRONMENT DIVISION.
+100600 CONFIGURATION SECTION.
+100700 SPECIAL-NAMES.
+100800     DECIMAL-POINT     IS COMMA.
+100900/
+101000 DATA DIVISION.
+101100 WORKING-STORAGE SECTION.
+101200*
+101300*    PLATZHALTER FUER VERSIONSINFORMATIONEN
+101400*
+101500 01  VERS-INF.                                                    CCC
+101550     05  FILLER PIC X(13) VALUE "ELEM=kka4st  ".                  CCC
+101551     05  FILLER PIC X(15) VALUE "VERS=k151-00001".                CCC
+101552     05  FILLER PIC X(470) VALUE "COPYRIGHT (C) 2018 Fidelity NatiCCC
+101553-                               "onal Information Services, Inc. aCCC
+101554-                               "nd/or its subsidiaries - All RighCCC
+101555-                               "ts Reserved worldwide. This documCCC
+101556-                               "ent is protected under the trade CCC
+101557-                               "secret and copyright laws as the CCC
+101558-                               "property of Fidelity National InfCCC
+101559-                               "ormation Services, Inc. and/or itCCC
+101560-                               "s subsidiaries. Copying, reproducCCC
+101561-                               "tion or distribution should be liCCC
+101562-                               "mited and only to employees with CCC
+101563-                               "a ( need to know ) to do their joCCC
+101564-                               "b. Any disclosure of this documenCCC
+101565-                               "t to third parties is strictly prCCC
+101566-                               "ohibited.".                      CCC
+102000*****************************************************************
+102100************** Konstanten-Definitionen **************************
+102200*****************************************************************
+102300/---------------------------------------------------------------*
+102400* Returncode-Gewichte                                           *
+102500*---------------------------------------------------------------*
+102600 COPY DCTGRCGE.
+102700*---------------------------------------------------------------*
+102800* Meldungscodes                                                 *
+102900*---------------------------------------------------------------*
+103000 01 MELDUNGSCODES.
+103100    05 C-OBJEKT-KA0000            PIC X(006) VALUE "KA0000".
+103200    05 C-OBJEKT-KA4881            PIC X(006) VALUE "KA4881".
+103300    05 C-OBJEKT-KA4882            PIC X(006) VALUE "KA4882".
+103400    05 C-OBJEKT-KA4883            PIC X(006) VALUE "KA4883".
+103500    05 C-OBJEKT-KA5002            PIC X(006) VALUE "KA5002".
+103600/---------------------------------------------------------------*
+103700* Lokale Konstante fuer KORDOBA-Auftrag KKA4ST                  *
+103800*---------------------------------------------------------------*
+103900 01 KONSTANTE-KKA4ST.
+104000    05 C-01-INT-ANL-AKST          PIC X(040) VALUE
+104100                                  "01-INT-ANL-AKST".
+104200    05 C-01-INT-AEN-AKST          PIC X(040) VALUE
+104300                                  "01-INT-AEN-AKST".
+104400    05 C-KONFIG-ID-KA             PIC X(002) VALUE "KA".
+104500    05 C-KONFIG-ID-GS             PIC X(002) VALUE "GS".
+104600    05 C-KKA4ST                   PIC X(008) VALUE "KKA4ST".
+104700    05 C-AUF-AUFRUF-AL            PIC X(040) VALUE "AUFRUF-AL".
+104800/---------------------------------------------------------------*
+104900* CGSTAB                                                        *
+105000*---------------------------------------------------------------*
+105100 01 CGSTAB-DEFINITIONEN.
+105200    05 C-OBJEKT-TAB-KA00AKST      PIC X(009) VALUE "KA00AKST".
+105300    05 C-OBJEKT-TAB-ANMELDEDATEN  PIC X(020) VALUE "ANMELDEDATEN".
+105400    05 C-TAB-LESEN-EQUAL          PIC X(040) VALUE "LESEN-EQUAL".
+105500    05 C-TAB-SCHREIBEN-EQUAL      PIC X(040)
+105600                                  VALUE "SCHREIBEN-EQUAL".
+105700    05 C-TAB-ANM-DAT-LESEN        PIC X(040) VALUE
+105800                                  "ANM-DAT-LESEN".
+105900/---------------------------------------------------------------*
+106000* CGSMEL                                                        *
+106100*---------------------------------------------------------------*
+106200 01 CGSMEL-DEFINITIONEN.
+106300     05 C-MEL-EINTRAGEN           PIC X(040) VALUE "EINTRAGEN".
+106400     05 C-MEL-AUSTRAGEN           PIC X(040) VALUE "AUSTRAGEN".
+106500     05 C-OBJEKT-MEL-GSPOOL       PIC X(006) VALUE SPACE.
+106600/---------------------------------------------------------------*
+106700*   LOKALE ARBEITSFELDER                                        *
+106800*---------------------------------------------------------------*
+106900 LOCAL-STORAGE SECTION.
+107000/---------------------------------------------------------------*
+107100* Meldungsschnittstelle                                         *
+107200*---------------------------------------------------------------*
+107300 COPY CGSOMEL.
+107400 COPY CGSTMEL.
+107500/---------------------------------------------------------------*
+107600* Ein-/Ausgabebereich TABEX-Zugriff KA00AKST                    *
+107700*---------------------------------------------------------------*
+107800 COPY CKAI0AKT.
+107900 COPY CKAO0AKT.
+108000/---------------------------------------------------------------*
+108100* Meldungstabelle                                               *
+108200*---------------------------------------------------------------*
+108300 COPY CGSI0MEL.
+108400 COPY CGSO0MEL.
+108500/---------------------------------------------------------------*
+108600* Anmeldedaten                                                  *
+108700*---------------------------------------------------------------*
+108800 COPY CGSO0ANM.
+108900* Uebergabeparameter fuer CGSTAB                                *
+109000*---------------------------------------------------------------*
+109100 COPY CGSTTAB.
+109200/---------------------------------------------------------------*
+109300* Hilfsfelder                                                   *
+109400*---------------------------------------------------------------*
+109500 01 H-MELDUNGS-OBJEKT             PIC X(006).
+109600 01 H-FUNKTION.
+109700     05 H-FUNKTION-MLD            PIC X(020).
+109800     05 H-FUNKTION-REST           PIC X(020).
+109900 01 DUMMY                         PIC X(001).
+110000*   Kennzeichen: Sprache der Meldungstexte (aus Anmeldedaten)
+110100 01 H-SPRACHE-KZ                  PIC X(001).
+110200    88 SPRACHE-DEUTSCH            VALUE "D".
+110300    88 SPRACHE-ENGLISCH           VALUE "E".
+110400/****************************************************************
+110500 LINKAGE SECTION.
+110600*****************************************************************
+110700*---------------------------------------------------------------*
+110800* Funktion                                                      *
+110900*---------------------------------------------------------------*
+111000 01 AUF-FUNKTION                  PIC X(040).
+111100*---------------------------------------------------------------*
+111200* Konfigurations-Kennzeichen                                    *
+111300*---------------------------------------------------------------*
+111400 01 KONFIG-ID                     PIC X(002).
+111500*---------------------------------------------------------------*
+111600* Auftragsname                                                  *
+111700*---------------------------------------------------------------*
+111800 01 OBJEKT-AUFTRAGS-ID            PIC X(020).
+111900*---------------------------------------------------------------*
+112000* VerstAendigungsbereich des Aufrufers                          *
+112100*---------------------------------------------------------------*
+112200 COPY CGSOVER.
+112300*---------------------------------------------------------------*
+112400* Eingabebereich fuer den StandAlone-Auftrag KKA4ST             *
+112500*---------------------------------------------------------------*
+112600 01 LS-EINGABEBEREICH             PIC X(001).
+112700 01 LS-EIN-BER-01                 REDEFINES LS-EINGABEBEREICH.
+112800     COPY CKAI4ST1                REPLACING 01 BY 05,
+112900                                  ==(01)== BY ==(01)==.
+113000*---------------------------------------------------------------*
+113100* Ausgabebereich fuer den StandAlone-Auftrag KKA4ST             *
+113200*---------------------------------------------------------------*
+113300 01 LS-AUSGABEBEREICH             PIC X(001).
+113400 01 LS-AUS-BER-01                 REDEFINES LS-AUSGABEBEREICH.
+113500     COPY CKAO4ST1                REPLACING 01 BY 05,
+113600                                  ==(01)== BY ==(01)==.
+113700*---------------------------------------------------------------*
+113800* DUMMYS                                                        *
+113900*---------------------------------------------------------------*
+114000 01 TB-DUMMY                      PIC X(001).
+114100/
+114200 PROCEDURE DIVISION
+114300     USING AUF-FUNKTION
+114400           KONFIG-ID
+114500           OBJEKT-AUFTRAGS-ID
+114600           GSOVER-VERSTAENDIGUNGSBEREICH
+114700           LS-EINGABEBEREICH
+114800           LS-AUSGABEBEREICH
+114900           TB-DUMMY
+115000           .
+115100/---------------------------------------------------------------*
+115200* Hier wird die Steuerung des KORDOBA-Auftrags durchgefuehrt    *
+115300*---------------------------------------------------------------*
+115400 STEUER-KKA4ST SECTION.
+115500 STEUER-KKA4ST-1001.
+115600     PERFORM INITIALISIERUNG
+115700     EVALUATE KAI4ST1-FUNKTION
+115800     WHEN C-01-INT-ANL-AKST
+115900       PERFORM VERARB-ANL-AKST
+116000     WHEN C-01-INT-AEN-AKST
+116100       PERFORM VERARB-AEN-AKST
+116200     WHEN OTHER
+116300* KA5002: @@@@@@@@: Unbekannte Funktion @@@@@@@@@@@@@@@@@@@@
+116400       MOVE C-OBJEKT-KA5002       TO H-MELDUNGS-OBJEKT
+116500       MOVE C-KKA4ST              TO GSTMEL-VAR-TEXT-1
+116600       MOVE KAI4ST1-FUNKTION      TO H-FUNKTION
+116700       MOVE H-FUNKTION-MLD        TO GSTMEL-VAR-TEXT-2
+116800       PERFORM MELDUNG-EINTRAGEN
+116900       GO TO PROGRAMM-VERLASSEN
+117000     END-EVALUATE
+117100     .
+117200 STEUER-KKA4ST-1002.
+117300     GO TO PROGRAMM-VERLASSEN.
+117400/---------------------------------------------------------------*
+117500* Pruefen, dass die Benutzer-Id nicht leer ist                  *
+117600*---------------------------------------------------------------*
+117700 PRUEFEN-BENUTZER-ID-AKST SECTION.
+117800 PRUEFEN-BENUTZER-ID-AKST-1001.
+117900     IF KAI4ST1-BENUTZER-ID       = SPACE
+118000     THEN
+118100* KA4883: Benutzer-Id darf nicht leer sein @@@@@@@@@@@@@@@@@@@@@@@
+118200       MOVE C-OBJEKT-KA4883       TO H-MELDUNGS-OBJEKT
+118300       PERFORM MELDUNG-EINTRAGEN
+118400       GO TO PROGRAMM-VERLASSEN
+118500     END-IF
+118600     .
+118700 PRUEFEN-BENUTZER-ID-AKST-1002.
+118800     EXIT.
+118900/---------------------------------------------------------------*
+119000* Neuanlage                                                     *
+119100*---------------------------------------------------------------*
+119200 VERARB-ANL-AKST SECTION.
+119300 VERARB-ANL-AKST-1001.
+119400     PERFORM PRUEFEN-BENUTZER-ID-AKST
+119500*
+119600     PERFORM PRUEFEN-ANL-AKST
+119700*
+119800     PERFORM EINGABEBEREICH-FUELLEN-1
+119900*
+120000     PERFORM DB-ZUGRIFF-SCHREIBEN-AKST
+120100*
+120200     PERFORM AUSGABEBEREICH-FUELLEN-1
+120300     .
+120400 VERARB-ANL-AKST-1002.
+120500     EXIT.
+120600/---------------------------------------------------------------*
+120700* Pruefen, ob bei Neuanlage bereits ein Token mit dieser         *
+120800* Token-Id vorhanden ist                                        *
+120900*---------------------------------------------------------------*
+121000 PRUEFEN-ANL-AKST SECTION.
+121100 PRUEFEN-ANL-AKST-1001.
+121200     PERFORM DB-ZUGRIFF-LESEN-AKST
+121300*
+121400     IF GSOVER-GEWICHT            = C-GEW-NICHT-GESETZT
+121500     THEN
+121600* KA4881: Token-Id bereits vorhanden @@@@@@@@@@@@@@@@@@@@@@@@@@@@@
+121700       MOVE C-OBJEKT-KA4881       TO H-MELDUNGS-OBJEKT
+121800       PERFORM MELDUNG-EINTRAGEN
+121900       GO TO PROGRAMM-VERLASSEN
+122000     ELSE
+122100       IF GSOVER-GEWICHT          NOT = C-GEW-ZUSTAND
+122200       THEN
+122300         GO TO PROGRAMM-VERLASSEN
+122400       END-IF
+122500     END-IF
+122600     .
+122700 PRUEFEN-ANL-AKST-1002.
+122800     EXIT.
+122900/---------------------------------------------------------------*
+123000* Aenderung mit Vorhandensein-Check                             *
+123100*---------------------------------------------------------------*
+123200 VERARB-AEN-AKST SECTION.
+123300 VERARB-AEN-AKST-1001.
+123400     PERFORM PRUEFEN-BENUTZER-ID-AKST
+123500*
+123600     PERFORM PRUEFEN-AEN-AKST
+123700*
+123800     PERFORM EINGABEBEREICH-FUELLEN-1
+123900*
+124000     PERFORM DB-ZUGRIFF-SCHREIBEN-AKST
+124100*
+124200     PERFORM AUSGABEBEREICH-FUELLEN-1
+124300     .
+124400 VERARB-AEN-AKST-1002.
+124500     EXIT.
+124600/---------------------------------------------------------------*
+124700* Pruefen, ob bei Aenderung der Token ueberhaupt vorhanden ist   *
+124800*---------------------------------------------------------------*
+124900 PRUEFEN-AEN-AKST SECTION.
+125000 PRUEFEN-AEN-AKST-1001.
+125100     PERFORM DB-ZUGRIFF-LESEN-AKST
+125200*
+125300     IF GSOVER-GEWICHT            = C-GEW-ZUSTAND
+125400     THEN
+125500* KA4882: Token-Id nicht vorhanden @@@@@@@@@@@@@@@@@@@@@@@@@@@@@@@
+125600       MOVE C-OBJEKT-KA4882       TO H-MELDUNGS-OBJEKT
+125700       PERFORM MELDUNG-EINTRAGEN
+125800       GO TO PROGRAMM-VERLASSEN
+125900     ELSE
+126000       IF GSOVER-GEWICHT          NOT = C-GEW-NICHT-GESETZT
+126100       THEN
+126200         GO TO PROGRAMM-VERLASSEN
+126300       END-IF
+126400     END-IF
+126500     .
+126600 PRUEFEN-AEN-AKST-1002.
+126700     EXIT.
+126800/---------------------------------------------------------------*
+126900* Lesender TABEX-Zugriff KA00AKST                               *
+127000*---------------------------------------------------------------*
+127100 DB-ZUGRIFF-LESEN-AKST SECTION.
+127200 DB-ZUGRIFF-LESEN-AKST-1001.
+127300     MOVE KAI4ST1-TOKEN-ID        TO KAI0AKT-TOKEN-ID
+127400*
+127500     CALL "CGSTAB"
+127600     USING C-TAB-LESEN-EQUAL
+127700           C-KONFIG-ID-KA
+127800           C-OBJEKT-TAB-KA00AKST
+127900           GSOVER-VERSTAENDIGUNGSBEREICH
+128000           KAI0AKT-EINGABEBEREICH
+128100           KAO0AKT-AUSGABEBEREICH
+128200           GSTTAB-EIN-AUSGABEBEREICH
+128300     END-CALL
+128400     .
+128500 DB-ZUGRIFF-LESEN-AKST-1002.
+128600     EXIT.
+128700/---------------------------------------------------------------*
+128800* Schreibender TABEX-Zugriff KA00AKST                           *
+128900*---------------------------------------------------------------*
+129000 DB-ZUGRIFF-SCHREIBEN-AKST SECTION.
+129100 DB-ZUGRIFF-SCHREIBEN-AKST-1001.
+129200     CALL "CGSTAB"
+129300     USING C-TAB-SCHREIBEN-EQUAL
+129400           C-KONFIG-ID-KA
+129500           C-OBJEKT-TAB-KA00AKST
+129600           GSOVER-VERSTAENDIGUNGSBEREICH
+129700           KAI0AKT-EINGABEBEREICH
+129800           KAO0AKT-AUSGABEBEREICH
+129900           GSTTAB-EIN-AUSGABEBEREICH
+130000     END-CALL
+130100*
+130200     EVALUATE GSOVER-GEWICHT
+130300       WHEN C-GEW-NICHT-GESETZT
+130400         CONTINUE
+130500       WHEN C-GEW-ZUSTAND
+130600         CONTINUE
+130700       WHEN OTHER
+130800         GO TO PROGRAMM-VERLASSEN
+130900     END-EVALUATE
+131000     .
+131100 DB-ZUGRIFF-SCHREIBEN-AKST-1002.
+131200     EXIT.
+131300/---------------------------------------------------------------*
+131400* Eingabebereich fuellen KAI0AKT/KAO0AKT (Schluessel und Daten) *
+131500*---------------------------------------------------------------*
+131600 EINGABEBEREICH-FUELLEN-1 SECTION.
+131700 EINGABEBEREICH-FUELLEN-1-1001.
+131800     MOVE KAI4ST1-TOKEN-ID        TO KAI0AKT-TOKEN-ID
+131900     MOVE KAI4ST1-TOKEN-ID        TO KAO0AKT-TOKEN-ID
+132000     MOVE KAI4ST1-BENUTZER-ID     TO KAO0AKT-BENUTZER-ID
+132100     MOVE KAI4ST1-BEZEICHNUNG     TO KAO0AKT-BEZEICHNUNG
+132200     MOVE KAI4ST1-GUELTIG-BIS     TO KAO0AKT-GUELTIG-BIS
+132300     MOVE KAI4ST1-AKTIV           TO KAO0AKT-AKTIV
+132400     .
+132500 EINGABEBEREICH-FUELLEN-1-1002.
+132600     EXIT.
+132700/---------------------------------------------------------------*
+132800* Ausgabebereich fuellen KAO4ST1                                *
+132900*---------------------------------------------------------------*
+133000 AUSGABEBEREICH-FUELLEN-1 SECTION.
+133100 AUSGABEBEREICH-FUELLEN-1-1001.
+133200     MOVE KAO0AKT-TOKEN-ID        TO KAO4ST1-TOKEN-ID
+133300     MOVE KAO0AKT-BENUTZER-ID     TO KAO4ST1-BENUTZER-ID
+133400     MOVE KAO0AKT-BEZEICHNUNG     TO KAO4ST1-BEZEICHNUNG
+133500     MOVE KAO0AKT-GUELTIG-BIS     TO KAO4ST1-GUELTIG-BIS
+133600     MOVE KAO0AKT-AKTIV           TO KAO4ST1-AKTIV
+133700     .
+133800 AUSGABEBEREICH-FUELLEN-1-1002.
+133900     EXIT.
+134000/---------------------------------------------------------------*
+134100* Programminitialisierung                                       *
+134200*---------------------------------------------------------------*
+134300 INITIALISIERUNG SECTION.
+134400 INITIALISIERUNG-1001.
+134500     INITIALIZE                   GSTMEL-TRANSIENTER-BEREICH
+134600     MOVE SPACE                   TO H-FUNKTION
+134700*
+134800     PERFORM LESEN-ANMELDEDATEN
+134900     .
+135000 INITIALISIERUNG-1002.
+135100     EXIT.
+135200/---------------------------------------------------------------*
+135300* Lesen der Anmeldedaten                                        *
+135400*---------------------------------------------------------------*
+135500 LESEN-ANMELDEDATEN SECTION.
+135600 LESEN-ANMELDEDATEN-1001.
+135700     CALL "CGSTAB"
+135800     USING C-TAB-ANM-DAT-LESEN
+135900           C-KONFIG-ID-GS
+136000           C-OBJEKT-TAB-ANMELDEDATEN
+136100           GSOVER-VERSTAENDIGUNGSBEREICH
+136200           DUMMY
+136300           GSO0ANM-AUSGABEBEREICH
+136400           GSTTAB-EIN-AUSGABEBEREICH
+136500     END-CALL
+136600
+136700     IF GSOVER-GEWICHT            NOT = C-GEW-NICHT-GESETZT
+136800     THEN
+136900       GO TO PROGRAMM-VERLASSEN
+137000     ELSE
+137100       MOVE GSO0ANM-SPRACHE-KZ    TO H-SPRACHE-KZ
+137200       IF NOT SPRACHE-ENGLISCH
+137300       THEN
+137400         SET SPRACHE-DEUTSCH      TO TRUE
+137500       END-IF
+137600     END-IF
+137700      .
+137800 LESEN-ANMELDEDATEN-1002.
+137900     EXIT.
+138000/---------------------------------------------------------------*
+138100* Meldung eintragen                                             *
+138200*---------------------------------------------------------------*
+138300 MELDUNG-EINTRAGEN SECTION.
+138400 MELDUNG-EINTRAGEN-1001.
+138500     CALL "CGSMEL"
+138600     USING C-MEL-EINTRAGEN
+138700           C-KONFIG-ID-KA
+138800           H-MELDUNGS-OBJEKT
+138900           GSOVER-VERSTAENDIGUNGSBEREICH
+139000           H-SPRACHE-KZ
+139100           GSOMEL-AUSGABEBEREICH
+139200           GSTMEL-TRANSIENTER-BEREICH
+139300     END-CALL
+139400*
+139500     IF GSOVER-GEWICHT            > C-GEW-FEHLER
+139600     THEN
+139700       GO TO PROGRAMM-VERLASSEN
+139800     ELSE
+139900       MOVE H-MELDUNGS-OBJEKT     TO GSOVER-RETURNCODE
+140000     END-IF
+140100     .
+140200 MELDUNG-EINTRAGEN-1002.
+140300     EXIT.
+140400/*-------------------------------------------------------------*
+140500* Meldungen aus Meldungspool loeschen.                         *
+140600*--------------------------------------------------------------*
+140700 MELDUNG-AUSTRAGEN SECTION.
+140800 MELDUNG-AUSTRAGEN-1001.
+140900     CALL "CGSMEL"
+141000     USING C-MEL-AUSTRAGEN
+141100           C-KONFIG-ID-KA
+141200           C-OBJEKT-MEL-GSPOOL
+141300           GSOVER-VERSTAENDIGUNGSBEREICH
+141400           DUMMY
+141500           GSOMEL-AUSGABEBEREICH
+141600           GSTMEL-TRANSIENTER-BEREICH
+141700
+141800     IF GSOMEL-MAX-GEW > C-GEW-WARNUNG
+141900     THEN
+142000       GO TO PROGRAMM-VERLASSEN
+142100     END-IF
+142200     .
+142300 MELDUNG-AUSTRAGEN-1002.
+142400     EXIT.
+142500/---------------------------------------------------------------*
+142600* Verlassen des Programms ueber einen Ausstiegspunkt            *
+142700*---------------------------------------------------------------*
+142800 PROGRAMM-VERLASSEN SECTION.
+142900 PROGRAMM-VERLASSEN-1001.
+143000     EXIT PROGRAM.
+143100 PROGRAMM-VERLASSEN-1002.
+143200     EXIT.
